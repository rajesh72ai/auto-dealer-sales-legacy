@@ -130,6 +130,7 @@
                 AND   V.VEHICLE_STATUS IN ('AV','DM','LN','HD')
                WHERE  (S.DEALER_CODE = :WS-IN-DEALER-CODE
                        OR :WS-IN-DEALER-CODE = '     ')
+               AND    P.PRICE_STATUS = 'A'
                GROUP BY S.DEALER_CODE
                       , S.MODEL_YEAR
                       , S.MAKE_CODE
