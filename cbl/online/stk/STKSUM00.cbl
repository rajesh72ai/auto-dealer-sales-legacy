@@ -160,6 +160,7 @@
                 AND   V.MODEL_CODE  = S.MODEL_CODE
                 AND   V.VEHICLE_STATUS = 'AV'
                WHERE  S.DEALER_CODE = :WS-IN-DEALER-CODE
+                 AND  P.PRICE_STATUS = 'A'
                GROUP BY M.BODY_STYLE
                ORDER BY M.BODY_STYLE
            END-EXEC
