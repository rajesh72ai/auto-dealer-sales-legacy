@@ -123,6 +123,7 @@
                WHERE  V.DEALER_CODE = :WS-IN-DEALER-CODE
                  AND  V.VEHICLE_STATUS IN ('AV','DM','LN','HD','AL')
                  AND  V.RECEIVE_DATE IS NOT NULL
+                 AND  P.PRICE_STATUS = 'A'
                ORDER BY V.RECEIVE_DATE
            END-EXEC
       *
