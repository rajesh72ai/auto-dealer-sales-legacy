@@ -151,6 +151,7 @@
                 AND   F.FP_STATUS = 'AC'
                WHERE  V.DEALER_CODE = :WS-IN-DEALER-CODE
                  AND  V.VEHICLE_STATUS IN ('AV','DM','LN','HD','AL')
+                 AND  P.PRICE_STATUS = 'A'
                ORDER BY V.VEHICLE_STATUS
            END-EXEC
       *
