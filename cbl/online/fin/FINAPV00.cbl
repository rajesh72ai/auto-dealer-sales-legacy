@@ -13,6 +13,10 @@
       *           ON APPROVE: RECALCULATES PAYMENT WITH APPROVED     *
       *           APR/AMOUNT. UPDATES SALES_DEAL.AMOUNT_FINANCED.    *
       *           TRACKS LENDER DECISION AND TIMESTAMP.              *
+      *           ON APPROVE, ANY OTHER STILL-OPEN (NW) FINANCE_APP  *
+      *           ROWS FOR THE SAME DEAL (E.G. PARALLEL SUBMISSIONS  *
+      *           TO MULTIPLE LENDERS VIA FINAPP00) ARE WITHDRAWN    *
+      *           (WD) SINCE THE DEAL NO LONGER NEEDS THEM.          *
       * IMS:      ONLINE IMS DC TRANSACTION                          *
       * TRANS:    FNAV - FINANCE APPROVAL                            *
       * CALLS:    COMLONL0 - LOAN RECALCULATION                     *
@@ -21,6 +25,19 @@
       *           COMDBEL0 - DB2 ERROR HANDLER                      *
       * TABLES:   AUTOSALE.FINANCE_APP                                *
       *           AUTOSALE.SALES_DEAL                                 *
+      *           AUTOSALE.CREDIT_CHECK    (READ)                    *
+      *           AUTOSALE.SYSTEM_USER     (READ)                    *
+      * CHANGE LOG:                                                  *
+      *   2026-03-29  INITIAL CREATION                               *
+      *   2026-08-09  ON APPROVE, WITHDRAW OTHER OPEN FINANCE_APP    *
+      *               ROWS FOR THE SAME DEAL (SEE 7500)              *
+      *   2026-08-09  ON APPROVE, IF APPROVED AMT/APR/TERM DIFFERS   *
+      *               FROM THE ORIGINAL REQUEST, RECOMPUTE DTI USING *
+      *               THE RECALCULATED PAYMENT AGAINST CREDIT_CHECK  *
+      *               MONTHLY DEBT/INCOME. A DTI OVER THE LENDER     *
+      *               THRESHOLD BLOCKS THE APPROVAL UNLESS A MANAGER *
+      *               OVERRIDES WITH A DOCUMENTED REASON CODE (SEE   *
+      *               5150/5160, PATTERNED AFTER SALAPV00).          *
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -50,6 +67,8 @@
            COPY DCLFINAP.
       *
            COPY DCLSLDEL.
+      *
+           COPY DCLCRDCK.
       *
       *    INPUT FIELDS
       *
@@ -61,6 +80,18 @@
                88  WS-AI-DECLINE                     VALUE 'DN'.
            05  WS-AI-APPROVED-AMT        PIC X(11).
            05  WS-AI-APPROVED-APR        PIC X(06).
+           05  WS-AI-APPROVED-TERM       PIC X(03).
+           05  WS-AI-APPROVER-ID         PIC X(08).
+           05  WS-AI-REASON-CODE         PIC X(04).
+               88  WS-REASON-NEG-GROSS                VALUE 'NGRS'.
+               88  WS-REASON-LOW-GROSS                VALUE 'LGRS'.
+               88  WS-REASON-MGR-DISCOUNT             VALUE 'MDSC'.
+               88  WS-REASON-CUST-RETENTION           VALUE 'CRET'.
+               88  WS-REASON-COMPETITOR               VALUE 'CMAT'.
+               88  WS-REASON-CREDIT-ISSUE             VALUE 'CRDT'.
+               88  WS-REASON-PRICE-ISSUE              VALUE 'PRCE'.
+               88  WS-REASON-DOC-ISSUE                VALUE 'DOCS'.
+               88  WS-REASON-OTHER                    VALUE 'OTHR'.
            05  WS-AI-STIPULATIONS        PIC X(200).
       *
       *    NUMERIC CONVERTED FIELDS
@@ -70,6 +101,8 @@
                                                        VALUE +0.
            05  WS-NUM-APVD-APR          PIC S9(03)V9(04) COMP-3
                                                        VALUE +0.
+           05  WS-NUM-APVD-TERM         PIC S9(04)    COMP
+                                                       VALUE +0.
       *
       *    OUTPUT MESSAGE LAYOUT
       *
@@ -146,6 +179,13 @@
                10  FILLER               PIC X(14)
                    VALUE 'STIPULATIONS: '.
                10  WS-VO-STIP-TEXT      PIC X(65).
+           05  WS-VO-DTI-LINE.
+               10  FILLER               PIC X(17)
+                   VALUE 'RECALCULATED DTI:'.
+               10  WS-VO-RECALC-DTI     PIC ZZ9.99.
+               10  FILLER               PIC X(01) VALUE '%'.
+               10  FILLER               PIC X(03) VALUE SPACES.
+               10  WS-VO-DTI-MSG        PIC X(52).
            05  WS-VO-STATUS-LINE-2.
                10  FILLER               PIC X(12)
                    VALUE 'NEW STATUS: '.
@@ -218,10 +258,33 @@
        01  WS-RECALC-PRINCIPAL         PIC S9(09)V99 COMP-3
                                                        VALUE +0.
       *
+      *    DTI RE-CHECK WORK FIELDS
+      *
+       01  WS-DTI-FIELDS.
+           05  WS-TERMS-CHANGED        PIC X(01) VALUE 'N'.
+               88  WS-APVD-TERMS-DIFFER           VALUE 'Y'.
+           05  WS-DTI-RECHECK-DONE      PIC X(01) VALUE 'N'.
+               88  WS-DTI-WAS-RECHECKED            VALUE 'Y'.
+           05  WS-DTI-THRESHOLD         PIC S9(03)V99 COMP-3
+                                                       VALUE +50.00.
+           05  WS-RECALC-DTI            PIC S9(03)V99 COMP-3
+                                                       VALUE +0.
+           05  WS-CRC-MONTHLY-DEBT      PIC S9(07)V99 COMP-3
+                                                       VALUE +0.
+           05  WS-CRC-MONTHLY-INCOME    PIC S9(07)V99 COMP-3
+                                                       VALUE +0.
+           05  WS-CRC-FOUND             PIC X(01) VALUE 'N'.
+               88  WS-CRC-WAS-FOUND                VALUE 'Y'.
+           05  WS-DTI-OVERRIDE-REQD     PIC X(01) VALUE 'N'.
+               88  WS-DTI-OVERRIDE-REQUIRED        VALUE 'Y'.
+           05  WS-APPROVER-TYPE         PIC X(01) VALUE SPACES.
+      *
       *    NULL INDICATORS
       *
        01  WS-NULL-INDICATORS.
            05  WS-NI-STIP-LEN          PIC S9(04) COMP VALUE +0.
+           05  WS-NI-CRC-DEBT          PIC S9(04) COMP VALUE +0.
+           05  WS-NI-CRC-INCOME        PIC S9(04) COMP VALUE +0.
       *
        LINKAGE SECTION.
       *
@@ -264,6 +327,7 @@
            IF WS-RETURN-CODE = +0
            AND WS-AI-APPROVE
                PERFORM 7000-UPDATE-DEAL-AMOUNT
+               PERFORM 7500-WITHDRAW-COMPETING-APPS
            END-IF
       *
            PERFORM 9000-SEND-OUTPUT
@@ -280,6 +344,7 @@
            INITIALIZE WS-APV-OUTPUT
            INITIALIZE WS-APV-INPUT
            INITIALIZE WS-NUM-FIELDS
+           INITIALIZE WS-DTI-FIELDS
            MOVE 'FINAPV00' TO WS-VO-MSG-ID
            .
       *
@@ -307,6 +372,12 @@
                    TO WS-AI-APPROVED-APR
                MOVE WS-INP-BODY(20:200)
                    TO WS-AI-STIPULATIONS
+               MOVE WS-INP-BODY(220:3)
+                   TO WS-AI-APPROVED-TERM
+               MOVE WS-INP-BODY(223:8)
+                   TO WS-AI-APPROVER-ID
+               MOVE WS-INP-BODY(231:4)
+                   TO WS-AI-REASON-CODE
            END-IF
            .
       *
@@ -353,6 +424,15 @@
                COMPUTE WS-NUM-APVD-APR =
                    FUNCTION NUMVAL(WS-AI-APPROVED-APR)
                END-COMPUTE
+      *
+      *        APPROVED TERM IS OPTIONAL - BLANK MEANS THE ORIGINAL
+      *        TERM-MONTHS ON THE APPLICATION IS UNCHANGED
+      *
+               IF WS-AI-APPROVED-TERM NOT = SPACES
+                   COMPUTE WS-NUM-APVD-TERM =
+                       FUNCTION NUMVAL(WS-AI-APPROVED-TERM)
+                   END-COMPUTE
+               END-IF
            END-IF
       *
       *    CONDITIONAL REQUIRES STIPULATIONS
@@ -444,6 +524,12 @@
            MOVE AMOUNT-REQUESTED TO WS-VO-REQ-AMT
            MOVE APR-REQUESTED    TO WS-VO-REQ-APR
            MOVE TERM-MONTHS OF DCLFINANCE-APP TO WS-VO-REQ-TERM
+      *
+      *    APPROVED TERM NOT GIVEN - TERM IS NOT CHANGING
+      *
+           IF WS-AI-APPROVED-TERM = SPACES
+               MOVE TERM-MONTHS OF DCLFINANCE-APP TO WS-NUM-APVD-TERM
+           END-IF
            .
        4000-EXIT.
            EXIT.
@@ -472,9 +558,25 @@
            MOVE 'AP'        TO WS-VO-NEW-STATUS
       *
       *    RECALCULATE PAYMENT WITH APPROVED TERMS
+      *
+      *    DOES THE APPROVAL MATERIALLY DIFFER FROM THE ORIGINAL
+      *    REQUEST? IF SO THE DTI MUST BE RE-CHECKED BELOW
+      *
+           IF WS-NUM-APVD-AMT NOT = AMOUNT-REQUESTED OF DCLFINANCE-APP
+           OR WS-NUM-APVD-APR NOT = APR-REQUESTED OF DCLFINANCE-APP
+           OR WS-NUM-APVD-TERM NOT = TERM-MONTHS OF DCLFINANCE-APP
+               SET WS-APVD-TERMS-DIFFER TO TRUE
+           END-IF
       *
            IF FINANCE-TYPE OF DCLFINANCE-APP = 'L'
-      *        LOAN - RECALCULATE
+           OR FINANCE-TYPE OF DCLFINANCE-APP = 'S'
+      *        LOAN OR LEASE - RECALCULATE (COMLONL0 IS THE ONLY
+      *        PAYMENT-RECALCULATION ENGINE THIS PROGRAM HAS ACCESS
+      *        TO - FINANCE_APP CARRIES NO LEASE-SPECIFIC CAP COST/
+      *        RESIDUAL/MONEY FACTOR COLUMNS FOR A TRUE LEASE
+      *        RECALC, SO A LEASE'S APPROVED AMOUNT/APR/TERM IS RUN
+      *        THROUGH THE SAME AMORTIZING CALCULATION AS AN
+      *        APPROXIMATION FOR THE DTI RECHECK BELOW)
                COMPUTE WS-RECALC-PRINCIPAL =
                    WS-NUM-APVD-AMT - DOWN-PAYMENT
                        OF DCLFINANCE-APP
@@ -483,8 +585,7 @@
                MOVE 'CALC'               TO WS-LN-FUNCTION
                MOVE WS-RECALC-PRINCIPAL  TO WS-LN-PRINCIPAL
                MOVE WS-NUM-APVD-APR     TO WS-LN-APR
-               MOVE TERM-MONTHS OF DCLFINANCE-APP
-                                          TO WS-LN-TERM-MONTHS
+               MOVE WS-NUM-APVD-TERM      TO WS-LN-TERM-MONTHS
                MOVE SPACES                TO WS-LN-DEALER-CODE
                MOVE SPACES                TO WS-LN-VIN
       *
@@ -506,6 +607,19 @@
       *        UPDATE DCLGEN FIELDS FOR DB2 UPDATE
       *
                MOVE WS-LR-MONTHLY-PMT    TO MONTHLY-PAYMENT
+      *
+      *        APPROVED TERMS DIFFER FROM ORIGINAL REQUEST - THE
+      *        DTI THE ORIGINAL CREDIT CHECK VALIDATED NO LONGER
+      *        REFLECTS THE ACTUAL PAYMENT. RE-CHECK IT, AND
+      *        REQUIRE A MANAGER OVERRIDE WITH REASON IF IT NOW
+      *        EXCEEDS THE LENDER'S DTI THRESHOLD
+      *
+               IF WS-APVD-TERMS-DIFFER
+                   PERFORM 5150-CHECK-DTI-OVERRIDE
+                   IF WS-RETURN-CODE NOT = +0
+                       GO TO 5100-EXIT
+                   END-IF
+               END-IF
            END-IF
       *
            MOVE WS-NUM-APVD-AMT TO WS-VO-APV-AMT
@@ -519,6 +633,147 @@
            EXIT.
       *
       ****************************************************************
+      *    5150-CHECK-DTI-OVERRIDE - RECOMPUTE DTI WITH THE ACTUAL    *
+      *    APPROVED PAYMENT AGAINST THE CUSTOMER'S LATEST CREDIT      *
+      *    CHECK DEBT/INCOME. BLOCKS APPROVAL UNLESS A MANAGER        *
+      *    OVERRIDES WITH A DOCUMENTED REASON CODE (SEE SALAPV00 FOR  *
+      *    THE SAME OVERRIDE PATTERN ON THE SALES SIDE)               *
+      ****************************************************************
+       5150-CHECK-DTI-OVERRIDE.
+      *
+           MOVE 'N' TO WS-CRC-FOUND
+      *
+           EXEC SQL
+               SELECT MONTHLY_DEBT
+                    , MONTHLY_INCOME
+               INTO   :WS-CRC-MONTHLY-DEBT
+                          :WS-NI-CRC-DEBT
+                    , :WS-CRC-MONTHLY-INCOME
+                          :WS-NI-CRC-INCOME
+               FROM   AUTOSALE.CREDIT_CHECK
+               WHERE  CUSTOMER_ID = :CUSTOMER-ID OF DCLFINANCE-APP
+                 AND  STATUS      IN ('AP', 'RC')
+               ORDER BY REQUEST_TS DESC
+               FETCH FIRST 1 ROW ONLY
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+               WHEN +0
+                   SET WS-CRC-WAS-FOUND TO TRUE
+               WHEN +100
+      *            NO CREDIT CHECK ON FILE - NOTHING TO RE-VALIDATE
+      *            AGAINST, SO LET THE APPROVAL PROCEED AS BEFORE
+                   GO TO 5150-EXIT
+               WHEN OTHER
+                   MOVE '5150-DTI-CHK'   TO WS-DBE-SECTION-NAME
+                   MOVE 'CREDIT_CHECK'   TO WS-DBE-TABLE-NAME
+                   MOVE 'SELECT'         TO WS-DBE-OPERATION
+                   CALL 'COMDBEL0' USING SQLCA
+                                          WS-DBE-PROGRAM-NAME
+                                          WS-DBE-SECTION-NAME
+                                          WS-DBE-TABLE-NAME
+                                          WS-DBE-OPERATION
+                                          WS-DBE-RESULT-AREA
+                   MOVE +16 TO WS-RETURN-CODE
+                   MOVE 'DB2 ERROR ON CREDIT CHECK LOOKUP'
+                       TO WS-VO-MSG-TEXT
+                   GO TO 5150-EXIT
+           END-EVALUATE
+      *
+           IF WS-NI-CRC-DEBT < +0
+               MOVE +0 TO WS-CRC-MONTHLY-DEBT
+           END-IF
+           IF WS-NI-CRC-INCOME < +0
+      *        NO MONTHLY INCOME ON FILE FOR THIS CREDIT CHECK -
+      *        NOTHING TO RECOMPUTE DTI AGAINST
+               MOVE +0 TO WS-CRC-MONTHLY-INCOME
+           END-IF
+      *
+           IF WS-CRC-MONTHLY-INCOME NOT > +0
+               GO TO 5150-EXIT
+           END-IF
+      *
+           COMPUTE WS-RECALC-DTI ROUNDED =
+               ((WS-CRC-MONTHLY-DEBT + WS-LR-MONTHLY-PMT)
+                   / WS-CRC-MONTHLY-INCOME) * 100
+           END-COMPUTE
+      *
+           SET WS-DTI-WAS-RECHECKED TO TRUE
+           MOVE WS-RECALC-DTI TO WS-VO-RECALC-DTI
+      *
+           IF WS-RECALC-DTI > WS-DTI-THRESHOLD
+               SET WS-DTI-OVERRIDE-REQUIRED TO TRUE
+               MOVE 'EXCEEDS LENDER THRESHOLD - OVERRIDE REQUIRED'
+                   TO WS-VO-DTI-MSG
+               PERFORM 5160-VALIDATE-OVERRIDE
+           ELSE
+               MOVE 'WITHIN LENDER THRESHOLD'
+                   TO WS-VO-DTI-MSG
+           END-IF
+           .
+       5150-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    5160-VALIDATE-OVERRIDE - A RECHECKED DTI OVER THRESHOLD   *
+      *    MAY ONLY BE APPROVED BY A MANAGER (OR ABOVE) WHO CITES A   *
+      *    DOCUMENTED REASON CODE                                     *
+      ****************************************************************
+       5160-VALIDATE-OVERRIDE.
+      *
+           IF WS-AI-APPROVER-ID = SPACES
+               MOVE IO-PCB-USER-ID TO WS-AI-APPROVER-ID
+           END-IF
+      *
+           EXEC SQL
+               SELECT USER_TYPE
+               INTO   :WS-APPROVER-TYPE
+               FROM   AUTOSALE.SYSTEM_USER
+               WHERE  USER_ID = :WS-AI-APPROVER-ID
+                 AND  ACTIVE_FLAG = 'Y'
+           END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               MOVE +8 TO WS-RETURN-CODE
+               MOVE 'DTI OVERRIDE - APPROVER NOT FOUND OR INACTIVE'
+                   TO WS-VO-MSG-TEXT
+               GO TO 5160-EXIT
+           END-IF
+      *
+           IF WS-APPROVER-TYPE NOT = 'M'
+           AND WS-APPROVER-TYPE NOT = 'G'
+           AND WS-APPROVER-TYPE NOT = 'A'
+               MOVE +8 TO WS-RETURN-CODE
+               MOVE 'DTI OVER THRESHOLD - MANAGER APPROVAL REQUIRED'
+                   TO WS-VO-MSG-TEXT
+               GO TO 5160-EXIT
+           END-IF
+      *
+           IF WS-AI-REASON-CODE = SPACES
+               MOVE +8 TO WS-RETURN-CODE
+               MOVE 'DTI OVERRIDE - A DOCUMENTED REASON CODE IS REQU
+      -    'IRED' TO WS-VO-MSG-TEXT
+               GO TO 5160-EXIT
+           END-IF
+      *
+           IF NOT WS-REASON-NEG-GROSS
+           AND NOT WS-REASON-LOW-GROSS
+           AND NOT WS-REASON-MGR-DISCOUNT
+           AND NOT WS-REASON-CUST-RETENTION
+           AND NOT WS-REASON-COMPETITOR
+           AND NOT WS-REASON-CREDIT-ISSUE
+           AND NOT WS-REASON-PRICE-ISSUE
+           AND NOT WS-REASON-DOC-ISSUE
+           AND NOT WS-REASON-OTHER
+               MOVE +8 TO WS-RETURN-CODE
+               MOVE 'DTI OVERRIDE - REASON CODE NOT RECOGNIZED'
+                   TO WS-VO-MSG-TEXT
+           END-IF
+           .
+       5160-EXIT.
+           EXIT.
+      *
+      ****************************************************************
       *    5200-PROCESS-CONDITIONAL                                  *
       ****************************************************************
        5200-PROCESS-CONDITIONAL.
@@ -572,6 +827,7 @@
                           SET APP_STATUS      = 'AP'
                             , AMOUNT_APPROVED = :WS-NUM-APVD-AMT
                             , APR_APPROVED    = :WS-NUM-APVD-APR
+                            , TERM_MONTHS     = :WS-NUM-APVD-TERM
                             , MONTHLY_PAYMENT = :MONTHLY-PAYMENT
                             , DECISION_TS     = CURRENT TIMESTAMP
                             , UPDATED_TS      = CURRENT TIMESTAMP
@@ -689,6 +945,59 @@
            .
       *
       ****************************************************************
+      *    7500-WITHDRAW-COMPETING-APPS - ONCE ONE LENDER APPROVES,  *
+      *    WITHDRAW ANY OTHER STILL-OPEN (NW) FINANCE_APP ROWS FOR   *
+      *    THE SAME DEAL (PARALLEL SUBMISSIONS FROM FINAPP00)        *
+      ****************************************************************
+       7500-WITHDRAW-COMPETING-APPS.
+      *
+           EXEC SQL
+               UPDATE AUTOSALE.FINANCE_APP
+                  SET APP_STATUS  = 'WD'
+                    , DECISION_TS = CURRENT TIMESTAMP
+                    , UPDATED_TS  = CURRENT TIMESTAMP
+               WHERE  DEAL_NUMBER = :DEAL-NUMBER OF DCLFINANCE-APP
+                 AND  FINANCE_ID  NOT = :WS-AI-FINANCE-ID
+                 AND  APP_STATUS  = 'NW'
+           END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               MOVE '7500-WITHDRAW'  TO WS-DBE-SECTION-NAME
+               MOVE 'FINANCE_APP'    TO WS-DBE-TABLE-NAME
+               MOVE 'UPDATE'         TO WS-DBE-OPERATION
+               CALL 'COMDBEL0' USING SQLCA
+                                      WS-DBE-PROGRAM-NAME
+                                      WS-DBE-SECTION-NAME
+                                      WS-DBE-TABLE-NAME
+                                      WS-DBE-OPERATION
+                                      WS-DBE-RESULT-AREA
+               GO TO 7500-EXIT
+           END-IF
+      *
+           MOVE IO-PCB-USER-ID TO WS-AUD-USER-ID
+           MOVE 'UPDATE'       TO WS-AUD-ACTION-TYPE
+           MOVE 'FINANCE_APP'  TO WS-AUD-TABLE-NAME
+           MOVE DEAL-NUMBER OF DCLFINANCE-APP TO WS-AUD-KEY-VALUE
+           MOVE 'STATUS=NW'    TO WS-AUD-OLD-VALUE
+           STRING 'STATUS=WD - WITHDRAWN, LENDER '
+                  LENDER-CODE OF DCLFINANCE-APP
+                  ' APPROVED'
+                  DELIMITED BY SIZE
+                  INTO WS-AUD-NEW-VALUE
+           CALL 'COMLGEL0' USING WS-AUD-USER-ID
+                                  WS-AUD-PROGRAM-ID
+                                  WS-AUD-ACTION-TYPE
+                                  WS-AUD-TABLE-NAME
+                                  WS-AUD-KEY-VALUE
+                                  WS-AUD-OLD-VALUE
+                                  WS-AUD-NEW-VALUE
+                                  WS-AUD-RETURN-CODE
+                                  WS-AUD-ERROR-MSG
+           .
+       7500-EXIT.
+           EXIT.
+      *
+      ****************************************************************
       *    9000-SEND-OUTPUT                                          *
       ****************************************************************
        9000-SEND-OUTPUT.
