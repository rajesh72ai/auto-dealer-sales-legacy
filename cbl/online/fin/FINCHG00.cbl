@@ -0,0 +1,559 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FINCHG00.
+      ****************************************************************
+      * PROGRAM:  FINCHG00                                           *
+      * SYSTEM:   AUTOSALES - AUTOMOTIVE DEALER SALES & REPORTING    *
+      * MODULE:   FINANCE - F&I PRODUCT CHARGEBACK                   *
+      * AUTHOR:   AUTOSALES DEVELOPMENT TEAM                         *
+      * DATE:     2026-08-09                                         *
+      * PURPOSE:  RECORDS A CHARGEBACK AGAINST A FINANCE_PRODUCT     *
+      *           ROW WHEN A CUSTOMER CANCELS AN F&I PRODUCT EARLY   *
+      *           (PAYOFF, RETURN) AND THE PROVIDER CHARGES BACK A   *
+      *           PRO-RATED PORTION OF THE ORIGINAL GROSS PROFIT.    *
+      *           PRO-RATION METHODS: SL=STRAIGHT-LINE,              *
+      *           R78=RULE OF 78S.  INSERTS FI_CHARGEBACK.           *
+      *           RPTFIN00 AND RPTCOM00 NET THIS AGAINST THE         *
+      *           ORIGINAL GROSS_PROFIT WHEN THEY REPORT F&I INCOME. *
+      * IMS:      ONLINE IMS DC TRANSACTION                          *
+      * TRANS:    FNCG - F&I CHARGEBACK                               *
+      * CALLS:    COMLGEL0 - AUDIT LOGGING                           *
+      *           COMDBEL0 - DB2 ERROR HANDLER                      *
+      * TABLES:   AUTOSALE.FINANCE_PRODUCT (READ)                    *
+      *           AUTOSALE.FI_CHARGEBACK   (INSERT)                  *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3090.
+       OBJECT-COMPUTER. IBM-3090.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-PROGRAM-FIELDS.
+           05  WS-PROGRAM-NAME           PIC X(08)
+                                          VALUE 'FINCHG00'.
+           05  WS-ABEND-CODE             PIC X(04) VALUE SPACES.
+      *
+       01  WS-IMS-FUNCTIONS.
+           05  WS-GU                     PIC X(04) VALUE 'GU  '.
+           05  WS-ISRT                   PIC X(04) VALUE 'ISRT'.
+      *
+           COPY WSSQLCA.
+      *
+           COPY WSIOPCB.
+      *
+           COPY WSMSGFMT.
+      *
+      *    DCLGEN COPIES
+      *
+           COPY DCLFINPR.
+      *
+           COPY DCLSLDEL.
+      *
+           COPY DCLFICHG.
+      *
+      *    VALID PRO-RATION METHODS
+      *
+       01  WS-VALID-PRORATE-METHODS.
+           05  FILLER                    PIC X(02) VALUE 'SL'.
+           05  FILLER                    PIC X(02) VALUE 'R7'.
+       01  WS-VALID-PRORATE-R REDEFINES WS-VALID-PRORATE-METHODS.
+           05  WS-VAL-PRORATE-ENTRY      PIC X(02) OCCURS 2 TIMES.
+      *
+      *    INPUT FIELDS
+      *
+       01  WS-CHG-INPUT.
+           05  WS-CI-DEAL-NUMBER         PIC X(10).
+           05  WS-CI-PRODUCT-SEQ         PIC 9(04).
+           05  WS-CI-CANCEL-DATE         PIC X(10).
+           05  WS-CI-PRORATION-METHOD    PIC X(02).
+           05  WS-CI-REASON              PIC X(100).
+           05  WS-CI-REQUESTED-BY        PIC X(08).
+      *
+      *    OUTPUT MESSAGE LAYOUT
+      *
+       01  WS-CHG-OUTPUT.
+           05  WS-CO-STATUS-LINE.
+               10  WS-CO-MSG-ID         PIC X(08).
+               10  FILLER               PIC X(01) VALUE SPACE.
+               10  WS-CO-MSG-TEXT       PIC X(70).
+           05  WS-CO-BLANK-1            PIC X(79) VALUE SPACES.
+           05  WS-CO-HEADER.
+               10  FILLER               PIC X(40)
+                   VALUE '---- F&I PRODUCT CHARGEBACK ----      '.
+               10  FILLER               PIC X(39) VALUE SPACES.
+           05  WS-CO-DEAL-LINE.
+               10  FILLER               PIC X(06) VALUE 'DEAL: '.
+               10  WS-CO-DEAL-NUM       PIC X(10).
+               10  FILLER               PIC X(02) VALUE SPACES.
+               10  FILLER               PIC X(09) VALUE 'PRODUCT: '.
+               10  WS-CO-PROD-NAME      PIC X(25).
+               10  FILLER               PIC X(27) VALUE SPACES.
+           05  WS-CO-AMOUNT-LINE.
+               10  FILLER               PIC X(20)
+                   VALUE 'ORIGINAL GROSS:     '.
+               10  WS-CO-ORIG-GROSS     PIC $Z,ZZ9.99.
+               10  FILLER               PIC X(05) VALUE SPACES.
+               10  FILLER               PIC X(20)
+                   VALUE 'CHARGEBACK AMOUNT:  '.
+               10  WS-CO-CHG-AMOUNT     PIC $Z,ZZ9.99.
+               10  FILLER               PIC X(14) VALUE SPACES.
+           05  WS-CO-ID-LINE.
+               10  FILLER               PIC X(15)
+                   VALUE 'CHARGEBACK ID: '.
+               10  WS-CO-CHARGEBACK-ID  PIC Z(8)9.
+               10  FILLER               PIC X(56) VALUE SPACES.
+           05  WS-CO-FILLER             PIC X(79) VALUE SPACES.
+      *
+      *    AUDIT LOG CALL FIELDS
+      *
+       01  WS-AUD-USER-ID              PIC X(08).
+       01  WS-AUD-PROGRAM-ID           PIC X(08) VALUE 'FINCHG00'.
+       01  WS-AUD-ACTION-TYPE          PIC X(08).
+       01  WS-AUD-TABLE-NAME           PIC X(18).
+       01  WS-AUD-KEY-VALUE            PIC X(30).
+       01  WS-AUD-OLD-VALUE            PIC X(100).
+       01  WS-AUD-NEW-VALUE            PIC X(100).
+       01  WS-AUD-RETURN-CODE          PIC S9(04) COMP.
+       01  WS-AUD-ERROR-MSG            PIC X(79).
+      *
+      *    DB2 ERROR HANDLER FIELDS
+      *
+       01  WS-DBE-PROGRAM-NAME         PIC X(08) VALUE 'FINCHG00'.
+       01  WS-DBE-SECTION-NAME         PIC X(30).
+       01  WS-DBE-TABLE-NAME           PIC X(18).
+       01  WS-DBE-OPERATION            PIC X(08).
+       01  WS-DBE-RESULT-AREA.
+           05  WS-DBE-RESULT-CODE      PIC S9(04) COMP.
+           05  WS-DBE-RESULT-MSG       PIC X(79).
+      *
+      *    WORK FIELDS
+      *
+       01  WS-RETURN-CODE              PIC S9(04) COMP VALUE +0.
+       01  WS-PRORATE-VALID            PIC X(01) VALUE 'N'.
+           88  WS-IS-VALID-PRORATE                VALUE 'Y'.
+           88  WS-NOT-VALID-PRORATE                VALUE 'N'.
+       01  WS-PRORATE-IDX               PIC S9(04) COMP VALUE +0.
+       01  WS-PROD-COUNT                PIC S9(04) COMP VALUE +0.
+       01  WS-NEXT-CHARGEBACK-ID        PIC S9(09) COMP VALUE +0.
+      *
+      *    CHARGEBACK PRO-RATION WORK FIELDS
+      *
+       01  WS-PR-ELAPSED-DAYS           PIC S9(07) COMP-3 VALUE +0.
+       01  WS-PR-ELAPSED-MONTHS         PIC S9(04) COMP VALUE +0.
+       01  WS-PR-REMAINING-MONTHS       PIC S9(04) COMP VALUE +0.
+       01  WS-PR-TERM-MONTHS            PIC S9(04) COMP VALUE +0.
+       01  WS-PR-RULE78-REMAIN          PIC S9(09) COMP VALUE +0.
+       01  WS-PR-RULE78-TERM            PIC S9(09) COMP VALUE +0.
+      *
+       LINKAGE SECTION.
+      *
+       01  IO-PCB.
+           05  FILLER                    PIC X(10).
+           05  IO-PCB-STATUS             PIC X(02).
+           05  FILLER                    PIC X(20).
+           05  IO-PCB-MOD-NAME           PIC X(08).
+           05  IO-PCB-USER-ID            PIC X(08).
+      *
+       01  DB-PCB-1.
+           05  FILLER                    PIC X(22).
+      *
+       PROCEDURE DIVISION.
+      *
+       ENTRY 'DLITCBL' USING IO-PCB DB-PCB-1.
+      *
+       0000-MAIN-CONTROL.
+      *
+           PERFORM 1000-INITIALIZE
+      *
+           PERFORM 2000-RECEIVE-INPUT
+      *
+           IF WS-RETURN-CODE = +0
+               PERFORM 3000-VALIDATE-INPUT
+           END-IF
+      *
+           IF WS-RETURN-CODE = +0
+               PERFORM 4000-VALIDATE-PRODUCT
+           END-IF
+      *
+           IF WS-RETURN-CODE = +0
+               PERFORM 5000-INSERT-CHARGEBACK
+           END-IF
+      *
+           PERFORM 9000-SEND-OUTPUT
+      *
+           GOBACK
+           .
+      *
+      ****************************************************************
+      *    1000-INITIALIZE                                           *
+      ****************************************************************
+       1000-INITIALIZE.
+      *
+           MOVE +0 TO WS-RETURN-CODE
+           INITIALIZE WS-CHG-OUTPUT
+           INITIALIZE WS-CHG-INPUT
+           MOVE 'FINCHG00' TO WS-CO-MSG-ID
+           .
+      *
+      ****************************************************************
+      *    2000-RECEIVE-INPUT                                        *
+      ****************************************************************
+       2000-RECEIVE-INPUT.
+      *
+           CALL 'CBLTDLI' USING WS-GU
+                                IO-PCB
+                                WS-INPUT-MSG
+      *
+           IF IO-PCB-STATUS NOT = SPACES
+               MOVE +16 TO WS-RETURN-CODE
+               MOVE 'IMS GU FAILED - UNABLE TO RECEIVE INPUT'
+                   TO WS-CO-MSG-TEXT
+           ELSE
+               MOVE WS-INP-KEY-DATA(1:10)
+                   TO WS-CI-DEAL-NUMBER
+               MOVE WS-INP-BODY(1:4)
+                   TO WS-CI-PRODUCT-SEQ
+               MOVE WS-INP-BODY(5:10)
+                   TO WS-CI-CANCEL-DATE
+               MOVE WS-INP-BODY(15:2)
+                   TO WS-CI-PRORATION-METHOD
+               MOVE WS-INP-BODY(17:100)
+                   TO WS-CI-REASON
+               MOVE WS-INP-BODY(117:8)
+                   TO WS-CI-REQUESTED-BY
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    3000-VALIDATE-INPUT                                       *
+      ****************************************************************
+       3000-VALIDATE-INPUT.
+      *
+           IF WS-CI-DEAL-NUMBER = SPACES
+               MOVE +8 TO WS-RETURN-CODE
+               MOVE 'DEAL NUMBER IS REQUIRED'
+                   TO WS-CO-MSG-TEXT
+               GO TO 3000-EXIT
+           END-IF
+      *
+           IF WS-CI-PRODUCT-SEQ = +0
+               MOVE +8 TO WS-RETURN-CODE
+               MOVE 'PRODUCT SEQUENCE NUMBER IS REQUIRED'
+                   TO WS-CO-MSG-TEXT
+               GO TO 3000-EXIT
+           END-IF
+      *
+           IF WS-CI-CANCEL-DATE = SPACES
+               MOVE +8 TO WS-RETURN-CODE
+               MOVE 'CANCELLATION DATE IS REQUIRED'
+                   TO WS-CO-MSG-TEXT
+               GO TO 3000-EXIT
+           END-IF
+      *
+      *    VALIDATE PRO-RATION METHOD (SL=STRAIGHT-LINE, R7=RULE OF 78)
+      *
+           MOVE 'N' TO WS-PRORATE-VALID
+           PERFORM VARYING WS-PRORATE-IDX FROM 1 BY 1
+               UNTIL WS-PRORATE-IDX > 2
+               OR WS-IS-VALID-PRORATE
+               IF WS-CI-PRORATION-METHOD
+                   = WS-VAL-PRORATE-ENTRY(WS-PRORATE-IDX)
+                   MOVE 'Y' TO WS-PRORATE-VALID
+               END-IF
+           END-PERFORM
+      *
+           IF WS-NOT-VALID-PRORATE
+               MOVE 'INVALID PRO-RATION METHOD (SL/R7)'
+                   TO WS-CO-MSG-TEXT
+               MOVE +8 TO WS-RETURN-CODE
+               GO TO 3000-EXIT
+           END-IF
+      *
+           IF WS-CI-REASON = SPACES
+               MOVE +8 TO WS-RETURN-CODE
+               MOVE 'CHARGEBACK REASON IS REQUIRED'
+                   TO WS-CO-MSG-TEXT
+               GO TO 3000-EXIT
+           END-IF
+      *
+           IF WS-CI-REQUESTED-BY = SPACES
+               MOVE +8 TO WS-RETURN-CODE
+               MOVE 'REQUESTING USER ID IS REQUIRED'
+                   TO WS-CO-MSG-TEXT
+               GO TO 3000-EXIT
+           END-IF
+      *
+           MOVE WS-CI-DEAL-NUMBER TO WS-CO-DEAL-NUM
+           .
+       3000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    4000-VALIDATE-PRODUCT - CONFIRM PRODUCT EXISTS ON THE DEAL *
+      ****************************************************************
+       4000-VALIDATE-PRODUCT.
+      *
+           EXEC SQL
+               SELECT PRODUCT_NAME
+                    , GROSS_PROFIT
+                    , TERM_MONTHS
+               INTO  :PRODUCT-NAME    OF DCLFINANCE-PRODUCT
+                    , :GROSS-PROFIT   OF DCLFINANCE-PRODUCT
+                    , :TERM-MONTHS    OF DCLFINANCE-PRODUCT
+               FROM   AUTOSALE.FINANCE_PRODUCT
+               WHERE  DEAL_NUMBER = :WS-CI-DEAL-NUMBER
+               AND    PRODUCT_SEQ = :WS-CI-PRODUCT-SEQ
+           END-EXEC
+      *
+           IF SQLCODE = +100
+               MOVE +8 TO WS-RETURN-CODE
+               MOVE 'PRODUCT NOT FOUND FOR DEAL/SEQUENCE'
+                   TO WS-CO-MSG-TEXT
+               GO TO 4000-EXIT
+           END-IF
+      *
+           IF SQLCODE NOT = +0
+               MOVE '4000-VALIDATE'  TO WS-DBE-SECTION-NAME
+               MOVE 'FINANCE_PRODUCT' TO WS-DBE-TABLE-NAME
+               MOVE 'SELECT'         TO WS-DBE-OPERATION
+               CALL 'COMDBEL0' USING SQLCA
+                                      WS-DBE-PROGRAM-NAME
+                                      WS-DBE-SECTION-NAME
+                                      WS-DBE-TABLE-NAME
+                                      WS-DBE-OPERATION
+                                      WS-DBE-RESULT-AREA
+               MOVE +16 TO WS-RETURN-CODE
+               MOVE 'DB2 ERROR ON PRODUCT LOOKUP'
+                   TO WS-CO-MSG-TEXT
+               GO TO 4000-EXIT
+           END-IF
+      *
+           MOVE PRODUCT-NAME-TX OF DCLFINANCE-PRODUCT(1:25)
+               TO WS-CO-PROD-NAME
+           MOVE GROSS-PROFIT OF DCLFINANCE-PRODUCT
+               TO WS-CO-ORIG-GROSS
+      *
+      *    DEAL DATE IS NEEDED TO PRO-RATE THE CHARGEBACK AGAINST
+      *    HOW MUCH OF THE PRODUCT'S TERM HAS ELAPSED
+      *
+           MOVE SPACES TO DEAL-DATE OF DCLSALES-DEAL
+      *
+           EXEC SQL
+               SELECT DEAL_DATE
+               INTO   :DEAL-DATE OF DCLSALES-DEAL
+               FROM   AUTOSALE.SALES_DEAL
+               WHERE  DEAL_NUMBER = :WS-CI-DEAL-NUMBER
+           END-EXEC
+      *
+           IF SQLCODE NOT = +0 AND SQLCODE NOT = +100
+               MOVE '4000-VALIDATE'  TO WS-DBE-SECTION-NAME
+               MOVE 'SALES_DEAL'     TO WS-DBE-TABLE-NAME
+               MOVE 'SELECT'         TO WS-DBE-OPERATION
+               CALL 'COMDBEL0' USING SQLCA
+                                      WS-DBE-PROGRAM-NAME
+                                      WS-DBE-SECTION-NAME
+                                      WS-DBE-TABLE-NAME
+                                      WS-DBE-OPERATION
+                                      WS-DBE-RESULT-AREA
+               MOVE +16 TO WS-RETURN-CODE
+               MOVE 'DB2 ERROR ON DEAL LOOKUP'
+                   TO WS-CO-MSG-TEXT
+               GO TO 4000-EXIT
+           END-IF
+      *
+      *    GET NEXT CHARGEBACK ID
+      *
+           EXEC SQL
+               SELECT COALESCE(MAX(CHARGEBACK_ID), 0) + 1
+               INTO   :WS-NEXT-CHARGEBACK-ID
+               FROM   AUTOSALE.FI_CHARGEBACK
+           END-EXEC
+      *
+           IF SQLCODE NOT = +0 AND SQLCODE NOT = +100
+               MOVE +0 TO WS-NEXT-CHARGEBACK-ID
+           END-IF
+           IF WS-NEXT-CHARGEBACK-ID = +0
+               MOVE +1 TO WS-NEXT-CHARGEBACK-ID
+           END-IF
+           .
+       4000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    5000-INSERT-CHARGEBACK - INSERT FI_CHARGEBACK             *
+      ****************************************************************
+       5000-INSERT-CHARGEBACK.
+      *
+           MOVE WS-NEXT-CHARGEBACK-ID
+               TO CHARGEBACK-ID OF DCLFI-CHARGEBACK
+           MOVE WS-CI-DEAL-NUMBER
+               TO DEAL-NUMBER OF DCLFI-CHARGEBACK
+           MOVE WS-CI-PRODUCT-SEQ
+               TO PRODUCT-SEQ OF DCLFI-CHARGEBACK
+           MOVE WS-CI-CANCEL-DATE
+               TO CANCEL-DATE OF DCLFI-CHARGEBACK
+           MOVE WS-CI-PRORATION-METHOD
+               TO PRORATION-METHOD OF DCLFI-CHARGEBACK
+           MOVE FUNCTION LENGTH(WS-CI-REASON)
+               TO CHARGEBACK-REASON-LN
+           MOVE WS-CI-REASON
+               TO CHARGEBACK-REASON-TX
+           MOVE WS-CI-REQUESTED-BY
+               TO REQUESTED-BY OF DCLFI-CHARGEBACK
+      *
+      *    PRO-RATE THE ORIGINAL GROSS PROFIT BASED ON THE METHOD
+      *    CHOSEN.  STRAIGHT-LINE PRO-RATES ON REMAINING TERM; RULE
+      *    OF 78 WEIGHTS EARLIER CANCELLATIONS MORE HEAVILY SINCE
+      *    THAT IS HOW THE LENDERS ACTUALLY CLAW BACK THE PROFIT.
+      *    WHEN THE TERM OR DEAL DATE CANNOT BE DETERMINED THE FULL
+      *    ORIGINAL PROFIT IS CHARGED BACK SINCE THERE IS NOTHING TO
+      *    PRO-RATE AGAINST.
+      *
+           MOVE GROSS-PROFIT OF DCLFINANCE-PRODUCT
+               TO CHARGEBACK-AMT OF DCLFI-CHARGEBACK
+      *
+           MOVE TERM-MONTHS OF DCLFINANCE-PRODUCT TO WS-PR-TERM-MONTHS
+      *
+           IF WS-PR-TERM-MONTHS > +0
+           AND DEAL-DATE OF DCLSALES-DEAL NOT = SPACES
+               EXEC SQL
+                   SET :WS-PR-ELAPSED-DAYS =
+                       DAYS(:WS-CI-CANCEL-DATE)
+                       - DAYS(:DEAL-DATE OF DCLSALES-DEAL)
+               END-EXEC
+      *
+               IF WS-PR-ELAPSED-DAYS < +0
+                   MOVE +0 TO WS-PR-ELAPSED-DAYS
+               END-IF
+      *
+               COMPUTE WS-PR-ELAPSED-MONTHS = WS-PR-ELAPSED-DAYS / 30
+      *
+               IF WS-PR-ELAPSED-MONTHS > WS-PR-TERM-MONTHS
+                   MOVE WS-PR-TERM-MONTHS TO WS-PR-ELAPSED-MONTHS
+               END-IF
+      *
+               COMPUTE WS-PR-REMAINING-MONTHS =
+                   WS-PR-TERM-MONTHS - WS-PR-ELAPSED-MONTHS
+      *
+               EVALUATE WS-CI-PRORATION-METHOD
+                   WHEN 'SL'
+      *                STRAIGHT-LINE - EVEN PORTION OF PROFIT PER
+      *                REMAINING MONTH OF THE ORIGINAL TERM
+                       COMPUTE CHARGEBACK-AMT OF DCLFI-CHARGEBACK
+                           ROUNDED =
+                           GROSS-PROFIT OF DCLFINANCE-PRODUCT
+                           * WS-PR-REMAINING-MONTHS
+                           / WS-PR-TERM-MONTHS
+                   WHEN 'R7'
+      *                RULE OF 78 - SUM-OF-THE-MONTHS-DIGITS WEIGHTING,
+      *                REMAINING PORTION IS THE SUM OF THE DIGITS OF
+      *                THE MONTHS STILL LEFT OVER THE SUM FOR THE
+      *                FULL TERM
+                       COMPUTE WS-PR-RULE78-REMAIN =
+                           WS-PR-REMAINING-MONTHS
+                           * (WS-PR-REMAINING-MONTHS + 1)
+                       COMPUTE WS-PR-RULE78-TERM =
+                           WS-PR-TERM-MONTHS
+                           * (WS-PR-TERM-MONTHS + 1)
+                       COMPUTE CHARGEBACK-AMT OF DCLFI-CHARGEBACK
+                           ROUNDED =
+                           GROSS-PROFIT OF DCLFINANCE-PRODUCT
+                           * WS-PR-RULE78-REMAIN
+                           / WS-PR-RULE78-TERM
+               END-EVALUATE
+           END-IF
+      *
+           MOVE CHARGEBACK-AMT OF DCLFI-CHARGEBACK
+               TO WS-CO-CHG-AMOUNT
+      *
+           EXEC SQL
+               INSERT INTO AUTOSALE.FI_CHARGEBACK
+               ( CHARGEBACK_ID
+               , DEAL_NUMBER
+               , PRODUCT_SEQ
+               , CANCEL_DATE
+               , PRORATION_METHOD
+               , CHARGEBACK_AMT
+               , CHARGEBACK_REASON
+               , REQUESTED_BY
+               , REQUESTED_TS
+               )
+               VALUES
+               ( :CHARGEBACK-ID      OF DCLFI-CHARGEBACK
+               , :DEAL-NUMBER        OF DCLFI-CHARGEBACK
+               , :PRODUCT-SEQ        OF DCLFI-CHARGEBACK
+               , :CANCEL-DATE        OF DCLFI-CHARGEBACK
+               , :PRORATION-METHOD   OF DCLFI-CHARGEBACK
+               , :CHARGEBACK-AMT     OF DCLFI-CHARGEBACK
+               , :CHARGEBACK-REASON  OF DCLFI-CHARGEBACK
+               , :REQUESTED-BY       OF DCLFI-CHARGEBACK
+               , CURRENT TIMESTAMP
+               )
+           END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               MOVE '5000-INSERT'    TO WS-DBE-SECTION-NAME
+               MOVE 'FI_CHARGEBACK'  TO WS-DBE-TABLE-NAME
+               MOVE 'INSERT'         TO WS-DBE-OPERATION
+               CALL 'COMDBEL0' USING SQLCA
+                                      WS-DBE-PROGRAM-NAME
+                                      WS-DBE-SECTION-NAME
+                                      WS-DBE-TABLE-NAME
+                                      WS-DBE-OPERATION
+                                      WS-DBE-RESULT-AREA
+               MOVE +16 TO WS-RETURN-CODE
+               MOVE 'DB2 ERROR ON FI_CHARGEBACK INSERT'
+                   TO WS-CO-MSG-TEXT
+               GO TO 5000-EXIT
+           END-IF
+      *
+           MOVE WS-NEXT-CHARGEBACK-ID TO WS-CO-CHARGEBACK-ID
+      *
+      *    AUDIT LOG
+      *
+           MOVE IO-PCB-USER-ID TO WS-AUD-USER-ID
+           MOVE 'INSERT'       TO WS-AUD-ACTION-TYPE
+           MOVE 'FI_CHARGEBACK' TO WS-AUD-TABLE-NAME
+           MOVE WS-CI-DEAL-NUMBER TO WS-AUD-KEY-VALUE
+           MOVE SPACES         TO WS-AUD-OLD-VALUE
+           STRING 'CHARGEBACK AMT=' WS-CO-CHG-AMOUNT
+                  ' METHOD=' WS-CI-PRORATION-METHOD
+                  DELIMITED BY SIZE
+                  INTO WS-AUD-NEW-VALUE
+           CALL 'COMLGEL0' USING WS-AUD-USER-ID
+                                  WS-AUD-PROGRAM-ID
+                                  WS-AUD-ACTION-TYPE
+                                  WS-AUD-TABLE-NAME
+                                  WS-AUD-KEY-VALUE
+                                  WS-AUD-OLD-VALUE
+                                  WS-AUD-NEW-VALUE
+                                  WS-AUD-RETURN-CODE
+                                  WS-AUD-ERROR-MSG
+      *
+           MOVE 'F&I PRODUCT CHARGEBACK RECORDED SUCCESSFULLY'
+               TO WS-CO-MSG-TEXT
+           .
+       5000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    9000-SEND-OUTPUT                                          *
+      ****************************************************************
+       9000-SEND-OUTPUT.
+      *
+           MOVE WS-CHG-OUTPUT TO WS-OUT-DATA
+           MOVE WS-OUT-MSG-LENGTH TO WS-OUT-LL
+           MOVE +0 TO WS-OUT-ZZ
+      *
+           CALL 'CBLTDLI' USING WS-ISRT
+                                IO-PCB
+                                WS-OUTPUT-MSG
+      *
+           IF IO-PCB-STATUS NOT = SPACES
+               MOVE 'FNCG' TO WS-ABEND-CODE
+           END-IF
+           .
+      ****************************************************************
+      * END OF FINCHG00                                              *
+      ****************************************************************
