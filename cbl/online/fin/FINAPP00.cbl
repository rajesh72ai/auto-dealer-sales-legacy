@@ -15,6 +15,12 @@
       *           GENERATES FINANCE ID VIA COMSEQL0.                 *
       *           INSERTS FINANCE_APP RECORD WITH STATUS NW (NEW).   *
       *           UPDATES SALES_DEAL STATUS TO FI (IN F AND I).      *
+      *           FOR LOAN/LEASE, UP TO 4 ADDITIONAL LENDER CODES    *
+      *           MAY BE SUPPLIED TO SHOP THE DEAL IN PARALLEL - A   *
+      *           SEPARATE FINANCE_APP ROW (OWN FINANCE ID, STATUS   *
+      *           NW) IS SUBMITTED TO EACH LENDER AGAINST THE SAME   *
+      *           DEAL. FINAPV00 WITHDRAWS THE OTHER OPEN LENDERS    *
+      *           FOR A DEAL ONCE ONE OF THEM IS APPROVED.           *
       * IMS:      ONLINE IMS DC TRANSACTION                          *
       * TRANS:    FNAP - FINANCE APPLICATION                         *
       * CALLS:    COMLONL0 - LOAN CALCULATION                       *
@@ -24,6 +30,10 @@
       *           COMDBEL0 - DB2 ERROR HANDLER                      *
       * TABLES:   AUTOSALE.SALES_DEAL                                *
       *           AUTOSALE.FINANCE_APP                                *
+      * CHANGE LOG:                                                  *
+      *   2026-03-29  INITIAL CREATION                               *
+      *   2026-08-09  ADDED PARALLEL MULTI-LENDER SUBMISSION (UP TO  *
+      *               4 ADDITIONAL LENDER CODES, SEE 7600/7700)      *
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -67,6 +77,9 @@
            05  WS-AI-APR                 PIC X(06).
            05  WS-AI-TERM                PIC X(03).
            05  WS-AI-DOWN-PAYMENT        PIC X(11).
+           05  WS-AI-ADDL-LENDERS.
+               10  WS-AI-ADDL-LENDER     OCCURS 4 TIMES
+                                          PIC X(05).
       *
       *    NUMERIC CONVERTED FIELDS
       *
@@ -147,7 +160,15 @@
                    VALUE 'TOTAL INTEREST:  '.
                10  WS-AO-TOTAL-INT     PIC $ZZ,ZZZ,ZZ9.99.
                10  FILLER               PIC X(49) VALUE SPACES.
-           05  WS-AO-FILLER             PIC X(79) VALUE SPACES.
+           05  WS-AO-MULTI-LENDER-LINE.
+               10  FILLER               PIC X(09)
+                   VALUE 'LENDERS: '.
+               10  WS-AO-LENDER-COUNT   PIC Z9.
+               10  FILLER               PIC X(14)
+                   VALUE ' FINANCE IDS: '.
+               10  WS-AO-ADDL-FIN-ID    OCCURS 4 TIMES
+                                         PIC X(12).
+               10  FILLER               PIC X(06) VALUE SPACES.
       *
       *    LOAN CALCULATION CALL FIELDS
       *
@@ -225,6 +246,12 @@
        01  WS-RETURN-CODE              PIC S9(04) COMP VALUE +0.
        01  WS-GENERATED-FIN-ID         PIC X(12) VALUE SPACES.
       *
+      *    PARALLEL MULTI-LENDER SUBMISSION WORK FIELDS
+      *
+       01  WS-LENDER-IDX                PIC S9(04) COMP VALUE +0.
+       01  WS-SUBMIT-COUNT               PIC S9(04) COMP VALUE +1.
+       01  WS-CUR-LENDER                 PIC X(05) VALUE SPACES.
+      *
       *    TIMESTAMP
       *
        01  WS-CURRENT-TS               PIC X(26) VALUE SPACES.
@@ -299,6 +326,11 @@
            IF WS-RETURN-CODE = +0
                PERFORM 7500-UPDATE-DEAL-STATUS
            END-IF
+      *
+           IF WS-RETURN-CODE = +0
+           AND NOT WS-AI-TYPE-CASH
+               PERFORM 7600-SUBMIT-PARALLEL-LENDERS
+           END-IF
       *
            PERFORM 9000-SEND-OUTPUT
       *
@@ -355,6 +387,8 @@
                    TO WS-AI-TERM
                MOVE WS-INP-BODY(27:11)
                    TO WS-AI-DOWN-PAYMENT
+               MOVE WS-INP-BODY(38:20)
+                   TO WS-AI-ADDL-LENDERS
            END-IF
            .
       *
@@ -809,6 +843,147 @@
            .
       *
       ****************************************************************
+      *    7600-SUBMIT-PARALLEL-LENDERS - SHOP THE DEAL TO ANY        *
+      *    ADDITIONAL LENDERS SUPPLIED ON THE INPUT, ONE FINANCE_APP  *
+      *    ROW PER LENDER, ALL AGAINST THE SAME DEAL                  *
+      ****************************************************************
+       7600-SUBMIT-PARALLEL-LENDERS.
+      *
+           MOVE WS-SUBMIT-COUNT TO WS-AO-LENDER-COUNT
+      *
+           PERFORM VARYING WS-LENDER-IDX FROM +1 BY +1
+                   UNTIL WS-LENDER-IDX > +4
+               IF WS-AI-ADDL-LENDER(WS-LENDER-IDX) NOT = SPACES
+               AND WS-AI-ADDL-LENDER(WS-LENDER-IDX)
+                       NOT = WS-AI-LENDER-CODE
+                   MOVE WS-AI-ADDL-LENDER(WS-LENDER-IDX)
+                       TO WS-CUR-LENDER
+                   PERFORM 7700-SUBMIT-ONE-LENDER
+               END-IF
+           END-PERFORM
+           .
+      *
+      ****************************************************************
+      *    7700-SUBMIT-ONE-LENDER - GENERATE A NEW FINANCE ID AND     *
+      *    INSERT A FINANCE_APP ROW FOR WS-CUR-LENDER, REUSING THE    *
+      *    AMOUNT/TERM/APR ALREADY CAPTURED FOR THE PRIMARY LENDER    *
+      ****************************************************************
+       7700-SUBMIT-ONE-LENDER.
+      *
+           MOVE 'FIN ' TO WS-SR-SEQ-TYPE
+           MOVE DEALER-CODE OF DCLSALES-DEAL
+               TO WS-SR-DEALER-CODE
+           MOVE IO-PCB-USER-ID TO WS-SR-USER-ID
+      *
+           CALL 'COMSEQL0' USING WS-SEQ-REQUEST
+                                  WS-SEQ-RESULT
+      *
+           IF WS-SQ-RETURN-CODE NOT = +0
+               GO TO 7700-EXIT
+           END-IF
+      *
+           STRING DEALER-CODE OF DCLSALES-DEAL
+                  WS-SQ-FORMATTED-NUM
+                  DELIMITED BY SIZE
+                  INTO WS-GENERATED-FIN-ID
+      *
+           MOVE WS-GENERATED-FIN-ID  TO FINANCE-ID
+           MOVE WS-CUR-LENDER        TO LENDER-CODE
+      *
+           EXEC SQL
+               INSERT INTO AUTOSALE.FINANCE_APP
+               ( FINANCE_ID
+               , DEAL_NUMBER
+               , CUSTOMER_ID
+               , FINANCE_TYPE
+               , LENDER_CODE
+               , LENDER_NAME
+               , APP_STATUS
+               , AMOUNT_REQUESTED
+               , AMOUNT_APPROVED
+               , APR_REQUESTED
+               , APR_APPROVED
+               , TERM_MONTHS
+               , MONTHLY_PAYMENT
+               , DOWN_PAYMENT
+               , CREDIT_TIER
+               , STIPULATIONS
+               , SUBMITTED_TS
+               , DECISION_TS
+               , FUNDED_TS
+               , CREATED_TS
+               , UPDATED_TS
+               )
+               VALUES
+               ( :FINANCE-ID
+               , :DEAL-NUMBER     OF DCLFINANCE-APP
+               , :CUSTOMER-ID    OF DCLFINANCE-APP
+               , :FINANCE-TYPE
+               , :LENDER-CODE     :WS-NI-LENDER-CODE
+               , :LENDER-NAME     :WS-NI-LENDER-NAME
+               , :APP-STATUS
+               , :AMOUNT-REQUESTED
+               , :AMOUNT-APPROVED  :WS-NI-AMOUNT-APVD
+               , :APR-REQUESTED    :WS-NI-APR-REQ
+               , :APR-APPROVED     :WS-NI-APR-APVD
+               , :TERM-MONTHS     OF DCLFINANCE-APP
+                                   :WS-NI-TERM
+               , :MONTHLY-PAYMENT  :WS-NI-MONTHLY-PMT
+               , :DOWN-PAYMENT    OF DCLFINANCE-APP
+               , :CREDIT-TIER    OF DCLFINANCE-APP
+                                   :WS-NI-CREDIT-TIER
+               , :STIPULATIONS     :WS-NI-STIPULATIONS
+               , :SUBMITTED-TS    :WS-NI-SUBMITTED-TS
+               , :DECISION-TS     :WS-NI-DECISION-TS
+               , :FUNDED-TS       :WS-NI-FUNDED-TS
+               , :CREATED-TS     OF DCLFINANCE-APP
+               , :UPDATED-TS     OF DCLFINANCE-APP
+               )
+           END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               MOVE '7700-SUBMIT-ONE-LENDER' TO WS-DBE-SECTION-NAME
+               MOVE 'FINANCE_APP'  TO WS-DBE-TABLE-NAME
+               MOVE 'INSERT'       TO WS-DBE-OPERATION
+               CALL 'COMDBEL0' USING SQLCA
+                                      WS-DBE-PROGRAM-NAME
+                                      WS-DBE-SECTION-NAME
+                                      WS-DBE-TABLE-NAME
+                                      WS-DBE-OPERATION
+                                      WS-DBE-RESULT-AREA
+               GO TO 7700-EXIT
+           END-IF
+      *
+           ADD +1 TO WS-SUBMIT-COUNT
+           MOVE WS-SUBMIT-COUNT TO WS-AO-LENDER-COUNT
+           IF WS-LENDER-IDX NOT > +4
+               MOVE WS-GENERATED-FIN-ID
+                   TO WS-AO-ADDL-FIN-ID(WS-LENDER-IDX)
+           END-IF
+      *
+           MOVE IO-PCB-USER-ID TO WS-AUD-USER-ID
+           MOVE 'INSERT'       TO WS-AUD-ACTION-TYPE
+           MOVE 'FINANCE_APP'  TO WS-AUD-TABLE-NAME
+           MOVE WS-GENERATED-FIN-ID TO WS-AUD-KEY-VALUE
+           MOVE SPACES         TO WS-AUD-OLD-VALUE
+           STRING 'PARALLEL FINANCE APP LENDER=' WS-CUR-LENDER
+                  ' DEAL=' WS-AI-DEAL-NUMBER
+                  DELIMITED BY SIZE
+                  INTO WS-AUD-NEW-VALUE
+           CALL 'COMLGEL0' USING WS-AUD-USER-ID
+                                  WS-AUD-PROGRAM-ID
+                                  WS-AUD-ACTION-TYPE
+                                  WS-AUD-TABLE-NAME
+                                  WS-AUD-KEY-VALUE
+                                  WS-AUD-OLD-VALUE
+                                  WS-AUD-NEW-VALUE
+                                  WS-AUD-RETURN-CODE
+                                  WS-AUD-ERROR-MSG
+           .
+       7700-EXIT.
+           EXIT.
+      *
+      ****************************************************************
       *    9000-SEND-OUTPUT                                          *
       ****************************************************************
        9000-SEND-OUTPUT.
