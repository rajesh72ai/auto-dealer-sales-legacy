@@ -66,6 +66,12 @@
                88  WS-DI-HAS-DAMAGE                 VALUE 'Y'.
            05  WS-DI-DAMAGE-DESC         PIC X(80).
            05  WS-DI-INSPECTION-NOTE     PIC X(60).
+           05  WS-DI-EXCEPT-COUNT        PIC 9(02).
+           05  WS-DI-EXCEPT-TABLE.
+               10  WS-DI-EXCEPT-VIN      OCCURS 10 TIMES
+                                          PIC X(17).
+           05  WS-DI-EXCEPT-TABLE-R REDEFINES
+               WS-DI-EXCEPT-TABLE        PIC X(170).
       *
       *    OUTPUT MESSAGE FIELDS
       *
@@ -118,6 +124,12 @@
                    VALUE ' DELIVERED '.
                10  WS-DO-SHIP-COMPLETE  PIC X(03).
                10  FILLER               PIC X(34) VALUE SPACES.
+           05  WS-DO-EXCEPT-LINE.
+               10  FILLER               PIC X(17)
+                   VALUE 'EXCEPTIONS LEFT:'.
+               10  FILLER               PIC X(01) VALUE SPACE.
+               10  WS-DO-EXCEPT-COUNT   PIC Z(03)9.
+               10  FILLER               PIC X(62) VALUE SPACES.
            05  WS-DO-PDI-LINE.
                10  FILLER               PIC X(15)
                    VALUE 'PDI SCHEDULED: '.
@@ -197,6 +209,8 @@
            05  WS-TOTAL-VEH-COUNT       PIC S9(04) COMP VALUE +0.
            05  WS-ODOMETER-NUM          PIC S9(09) COMP VALUE +0.
            05  WS-PDI-ID-GEN            PIC S9(09) COMP VALUE +0.
+           05  WS-AUDIT-SHIP-ID         PIC Z(08)9.
+           05  WS-AUDIT-VEH-COUNT       PIC Z(03)9.
       *
       *    NULL INDICATORS
       *
@@ -293,6 +307,9 @@
                MOVE WS-INP-BODY(33:1)   TO WS-DI-DAMAGE-FLAG
                MOVE WS-INP-BODY(34:80)  TO WS-DI-DAMAGE-DESC
                MOVE WS-INP-BODY(114:60) TO WS-DI-INSPECTION-NOTE
+               MOVE WS-INP-BODY(174:2)  TO WS-DI-EXCEPT-COUNT
+               MOVE WS-INP-BODY(176:170)
+                   TO WS-DI-EXCEPT-TABLE-R
            END-IF
            .
       *
@@ -334,6 +351,15 @@
            IF WS-DI-DAMAGE-FLAG = SPACES
                MOVE 'N' TO WS-DI-DAMAGE-FLAG
            END-IF
+      *
+           IF WS-DI-BY-SHIPMENT
+               IF WS-DI-EXCEPT-COUNT > +10
+                   MOVE +8 TO WS-RETURN-CODE
+                   MOVE 'EXCEPTION VIN LIST CANNOT EXCEED 10 ENTRIES'
+                       TO WS-DO-MSG-TEXT
+                   GO TO 3000-EXIT
+               END-IF
+           END-IF
            .
        3000-EXIT.
            EXIT.
@@ -581,7 +607,9 @@
                GO TO 5000-EXIT
            END-IF
       *
-      *    UPDATE ALL VEHICLES IN SHIPMENT TO DELIVERED
+      *    UPDATE ALL VEHICLES IN SHIPMENT TO DELIVERED, EXCEPT
+      *    ANY VIN NAMED ON THE EXCEPTION LIST - THOSE ARE LEFT
+      *    IN SH/AL STATUS FOR LATER INDIVIDUAL CF CONFIRMATION
       *
            EXEC SQL
                UPDATE AUTOSALE.VEHICLE V
@@ -595,19 +623,40 @@
                     FROM   AUTOSALE.SHIPMENT_VEHICLE SV
                     WHERE  SV.SHIPMENT_ID = :WS-DI-SHIPMENT-ID)
                  AND  V.VEHICLE_STATUS IN ('SH', 'AL')
+                 AND  V.VIN NOT IN
+                   (:WS-DI-EXCEPT-VIN(1),  :WS-DI-EXCEPT-VIN(2),
+                    :WS-DI-EXCEPT-VIN(3),  :WS-DI-EXCEPT-VIN(4),
+                    :WS-DI-EXCEPT-VIN(5),  :WS-DI-EXCEPT-VIN(6),
+                    :WS-DI-EXCEPT-VIN(7),  :WS-DI-EXCEPT-VIN(8),
+                    :WS-DI-EXCEPT-VIN(9),  :WS-DI-EXCEPT-VIN(10))
            END-EXEC
       *
            MOVE SQLERRD(3) TO WS-DLV-VEH-COUNT
       *
-      *    UPDATE SHIPMENT STATUS
+      *    COUNT DELIVERED VS TOTAL TO DECIDE IF THE SHIPMENT IS
+      *    COMPLETE - VEHICLES LEFT ON THE EXCEPTION LIST HOLD
+      *    THIS SHIPMENT OPEN UNTIL THEY ARE CONFIRMED ONE BY ONE
       *
            EXEC SQL
-               UPDATE AUTOSALE.SHIPMENT
-                  SET SHIPMENT_STATUS  = 'DL'
-                    , ACT_ARRIVAL_DATE = :WS-FORMATTED-DATE
-                    , UPDATED_TS       = CURRENT TIMESTAMP
+               SELECT COUNT(*)
+               INTO   :WS-TOTAL-VEH-COUNT
+               FROM   AUTOSALE.SHIPMENT_VEHICLE
                WHERE  SHIPMENT_ID = :WS-DI-SHIPMENT-ID
            END-EXEC
+      *
+           IF WS-DLV-VEH-COUNT = WS-TOTAL-VEH-COUNT
+               EXEC SQL
+                   UPDATE AUTOSALE.SHIPMENT
+                      SET SHIPMENT_STATUS  = 'DL'
+                        , ACT_ARRIVAL_DATE = :WS-FORMATTED-DATE
+                        , UPDATED_TS       = CURRENT TIMESTAMP
+                   WHERE  SHIPMENT_ID = :WS-DI-SHIPMENT-ID
+               END-EXEC
+      *
+               MOVE 'YES' TO WS-DO-SHIP-COMPLETE
+           ELSE
+               MOVE 'NO ' TO WS-DO-SHIP-COMPLETE
+           END-IF
       *
       *    AUDIT LOG
       *
@@ -616,10 +665,14 @@
            MOVE IO-PCB-USER-ID  TO WS-LR-USER-ID
            MOVE 'SHIPMENT'      TO WS-LR-ENTITY-TYPE
            MOVE WS-DI-SHIPMENT-ID TO WS-LR-ENTITY-KEY
+           MOVE WS-DI-SHIPMENT-ID TO WS-AUDIT-SHIP-ID
+           MOVE WS-DLV-VEH-COUNT  TO WS-AUDIT-VEH-COUNT
            STRING 'BULK DELIVERY SHIPMENT '
-                  WS-DI-SHIPMENT-ID
+                  WS-AUDIT-SHIP-ID
                   ' VEHICLES: '
-                  WS-DLV-VEH-COUNT
+                  WS-AUDIT-VEH-COUNT
+                  ' EXCEPTIONS: '
+                  WS-DI-EXCEPT-COUNT
                   DELIMITED BY SIZE
                   INTO WS-LR-DESCRIPTION
       *
@@ -634,8 +687,8 @@
            MOVE 'DL'                 TO WS-DO-STATUS
            MOVE WS-FORMATTED-DATE    TO WS-DO-RECV-DATE
            MOVE WS-DLV-VEH-COUNT     TO WS-DO-DLV-COUNT
-           MOVE WS-DLV-VEH-COUNT     TO WS-DO-TOTAL-COUNT
-           MOVE 'YES'                TO WS-DO-SHIP-COMPLETE
+           MOVE WS-TOTAL-VEH-COUNT   TO WS-DO-TOTAL-COUNT
+           MOVE WS-DI-EXCEPT-COUNT   TO WS-DO-EXCEPT-COUNT
            .
        5000-EXIT.
            EXIT.
