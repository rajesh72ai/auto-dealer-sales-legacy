@@ -17,8 +17,19 @@
       * TRANS:    PLPD - PDI SCHEDULING                              *
       * CALLS:    COMLGEL0 - AUDIT LOG ENTRY                         *
       *           COMDBEL0 - DB2 ERROR HANDLER                       *
+      *           COMAPTL0 - APPOINTMENT SLOT BOOKING                *
       * TABLES:   AUTOSALE.PDI_SCHEDULE                               *
       *           AUTOSALE.VEHICLE                                    *
+      *           AUTOSALE.APPOINTMENT_SLOT (VIA COMAPTL0)          *
+      * CHANGE LOG:                                                  *
+      *   2026-08-09  NEW SCHEDULES NOW STAMP CREATED_TS SO LATER    *
+      *               REPORTING CAN MEASURE ELAPSED TIME FROM        *
+      *               SCHEDULING TO COMPLETION.                      *
+      *   2026-08-09  SCHEDULING NOW BOOKS A SHARED APPOINTMENT_SLOT *
+      *               (VIA COMAPTL0) FOR THE TECHNICIAN/BAY AND      *
+      *               SCHEDULED HOUR SO TWO SCHEDULERS CANNOT        *
+      *               DOUBLE-BOOK THE SAME BAY, SAME SHARED CALENDAR *
+      *               AS CUSLEAD0'S APPOINTMENT/TEST-DRIVE BOOKING.  *
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -65,6 +76,7 @@
            05  WS-PI-ITEMS-PASSED        PIC 9(03).
            05  WS-PI-ITEMS-FAILED        PIC 9(03).
            05  WS-PI-NOTES               PIC X(200).
+           05  WS-PI-SCHED-HOUR          PIC 9(02).
       *
       *    OUTPUT MESSAGE FIELDS
       *
@@ -171,7 +183,10 @@
            05  WS-PDI-SCHED-DT          PIC X(10) VALUE SPACES.
            05  WS-PDI-TECH-ID           PIC X(08) VALUE SPACES.
            05  WS-PDI-ID-GEN            PIC S9(09) COMP VALUE +0.
+           05  WS-PDI-ID-DISP           PIC 9(09) VALUE ZEROS.
            05  WS-VEHICLE-STATUS        PIC X(02) VALUE SPACES.
+           05  WS-PREV-TECH-FLAG        PIC X(01) VALUE 'N'.
+               88  WS-PREV-TECH-ASSIGNED            VALUE 'Y'.
       *
       *    NULL INDICATORS
       *
@@ -179,6 +194,24 @@
            05  WS-NI-TECH-ID            PIC S9(04) COMP VALUE -1.
            05  WS-NI-NOTES              PIC S9(04) COMP VALUE -1.
            05  WS-NI-COMPLETED          PIC S9(04) COMP VALUE -1.
+      *
+      *    APPOINTMENT SLOT BOOKING CALL FIELDS (COMAPTL0)
+      *
+       01  WS-APT-REQUEST.
+           05  WS-APT-FUNCTION          PIC X(04).
+           05  WS-APT-DEALER-CODE       PIC X(05).
+           05  WS-APT-RESOURCE-TYPE     PIC X(02).
+           05  WS-APT-RESOURCE-ID       PIC X(17).
+           05  WS-APT-SLOT-DATE         PIC X(10).
+           05  WS-APT-SLOT-HOUR         PIC S9(04) COMP.
+           05  WS-APT-BOOKED-FOR-TYPE   PIC X(02).
+           05  WS-APT-BOOKED-FOR-KEY    PIC X(30).
+           05  WS-APT-SLOT-ID-IN        PIC S9(09) COMP.
+       01  WS-APT-RESULT.
+           05  WS-APT-RC                PIC S9(04) COMP.
+           05  WS-APT-MSG               PIC X(79).
+           05  WS-APT-SLOT-ID           PIC S9(09) COMP.
+           05  WS-APT-SQLCODE           PIC S9(09) COMP.
       *
        LINKAGE SECTION.
       *
@@ -274,6 +307,7 @@
                MOVE WS-INP-BODY(45:3)   TO WS-PI-ITEMS-PASSED
                MOVE WS-INP-BODY(48:3)   TO WS-PI-ITEMS-FAILED
                MOVE WS-INP-BODY(51:200) TO WS-PI-NOTES
+               MOVE WS-INP-BODY(251:2)  TO WS-PI-SCHED-HOUR
            END-IF
            .
       *
@@ -339,6 +373,17 @@
            ELSE
                MOVE +0 TO WS-NI-TECH-ID
            END-IF
+      *
+      *    IF A TECHNICIAN/BAY IS GIVEN, BOOK THE SHARED APPOINTMENT
+      *    SLOT (CONFLICT-CHECKED) BEFORE CREATING THE PDI ROW
+      *
+           IF WS-PI-TECHNICIAN-ID NOT = SPACES
+               MOVE WS-PDI-ID-GEN TO WS-PDI-ID-DISP
+               PERFORM 4600-BOOK-APPOINTMENT-SLOT
+               IF WS-RETURN-CODE NOT = +0
+                   GO TO 4000-EXIT
+               END-IF
+           END-IF
       *
            EXEC SQL
                INSERT INTO AUTOSALE.PDI_SCHEDULE
@@ -353,6 +398,7 @@
                     , ITEMS_FAILED
                     , NOTES
                     , COMPLETED_TS
+                    , CREATED_TS
                     )
                VALUES
                     ( :WS-PDI-ID-GEN
@@ -367,6 +413,7 @@
                     , 0
                     , NULL
                     , NULL
+                    , CURRENT TIMESTAMP
                     )
            END-EXEC
       *
@@ -425,6 +472,30 @@
            .
       *
       ****************************************************************
+      *    4600-BOOK-APPOINTMENT-SLOT - CALL COMAPTL0 TO CONFLICT-   *
+      *    CHECK AND BOOK THE TECHNICIAN/BAY FOR THE SCHEDULED HOUR  *
+      ****************************************************************
+       4600-BOOK-APPOINTMENT-SLOT.
+      *
+           MOVE 'BOOK'              TO WS-APT-FUNCTION
+           MOVE WS-PI-DEALER-CODE   TO WS-APT-DEALER-CODE
+           MOVE 'PB'                TO WS-APT-RESOURCE-TYPE
+           MOVE WS-PI-TECHNICIAN-ID TO WS-APT-RESOURCE-ID
+           MOVE WS-PI-SCHED-DATE    TO WS-APT-SLOT-DATE
+           MOVE WS-PI-SCHED-HOUR    TO WS-APT-SLOT-HOUR
+           MOVE 'PD'                TO WS-APT-BOOKED-FOR-TYPE
+           MOVE WS-PDI-ID-DISP      TO WS-APT-BOOKED-FOR-KEY
+      *
+           CALL 'COMAPTL0' USING WS-APT-REQUEST
+                                 WS-APT-RESULT
+      *
+           IF WS-APT-RC NOT = +0
+               MOVE +8 TO WS-RETURN-CODE
+               MOVE WS-APT-MSG TO WS-PO-MSG-TEXT
+           END-IF
+           .
+      *
+      ****************************************************************
       *    5000-START-PDI - UPDATE STATUS TO IP (IN PROGRESS)          *
       ****************************************************************
        5000-START-PDI.
@@ -448,6 +519,16 @@
                GO TO 5000-EXIT
            END-IF
       *
+      *    REMEMBER WHETHER A TECHNICIAN WAS ALREADY ON FILE BEFORE
+      *    THIS UPDATE - IF NOT, AND ONE IS BEING ASSIGNED NOW, THE
+      *    SHARED APPOINTMENT SLOT MUST BE BOOKED FOR THE FIRST TIME
+      *
+           IF WS-NI-TECH-ID = -1
+               MOVE 'N' TO WS-PREV-TECH-FLAG
+           ELSE
+               MOVE 'Y' TO WS-PREV-TECH-FLAG
+           END-IF
+      *
       *    SET TECHNICIAN IF PROVIDED
       *
            IF WS-PI-TECHNICIAN-ID NOT = SPACES
@@ -455,6 +536,19 @@
            ELSE
                MOVE -1 TO WS-NI-TECH-ID
            END-IF
+      *
+      *    IF A TECHNICIAN/BAY IS BEING ASSIGNED FOR THE FIRST TIME,
+      *    BOOK THE SHARED APPOINTMENT SLOT (CONFLICT-CHECKED) BEFORE
+      *    COMMITTING THE STATUS CHANGE
+      *
+           IF WS-PI-TECHNICIAN-ID NOT = SPACES
+              AND NOT WS-PREV-TECH-ASSIGNED
+               MOVE WS-PI-PDI-ID TO WS-PDI-ID-DISP
+               PERFORM 5100-BOOK-APPOINTMENT-SLOT
+               IF WS-RETURN-CODE NOT = +0
+                   GO TO 5000-EXIT
+               END-IF
+           END-IF
       *
            EXEC SQL
                UPDATE AUTOSALE.PDI_SCHEDULE
@@ -494,6 +588,29 @@
            EXIT.
       *
       ****************************************************************
+      *    5100-BOOK-APPOINTMENT-SLOT - BOOK SHARED SLOT AT START TIME *
+      ****************************************************************
+       5100-BOOK-APPOINTMENT-SLOT.
+      *
+           MOVE 'BOOK'              TO WS-APT-FUNCTION
+           MOVE WS-PDI-DEALER       TO WS-APT-DEALER-CODE
+           MOVE 'PB'                TO WS-APT-RESOURCE-TYPE
+           MOVE WS-PI-TECHNICIAN-ID TO WS-APT-RESOURCE-ID
+           MOVE WS-PDI-SCHED-DT     TO WS-APT-SLOT-DATE
+           MOVE WS-PI-SCHED-HOUR    TO WS-APT-SLOT-HOUR
+           MOVE 'PD'                TO WS-APT-BOOKED-FOR-TYPE
+           MOVE WS-PDI-ID-DISP      TO WS-APT-BOOKED-FOR-KEY
+      *
+           CALL 'COMAPTL0' USING WS-APT-REQUEST
+                                 WS-APT-RESULT
+      *
+           IF WS-APT-RC NOT = +0
+               MOVE +8 TO WS-RETURN-CODE
+               MOVE WS-APT-MSG TO WS-PO-MSG-TEXT
+           END-IF
+           .
+      *
+      ****************************************************************
       *    6000-COMPLETE-PDI - MARK AS COMPLETED                       *
       ****************************************************************
        6000-COMPLETE-PDI.
