@@ -21,6 +21,18 @@
       *           AUTOSALE.SYSTEM_CONFIG                              *
       *           AUTOSALE.DEALER                                     *
       *           AUTOSALE.STOCK_POSITION                             *
+      * CHANGE LOG:                                                  *
+      *   2026-08-09  WHEN AUTO-ALLOCATION'S BEST-MATCH DEALER IS AT  *
+      *               MAX INVENTORY, NOW LOOKS FOR AN UNDER-CAPACITY  *
+      *               SISTER DEALER IN THE SAME REGION AND RETURNS    *
+      *               IT AS A TRANSFER-IN-LIEU-OF-ALLOCATION          *
+      *               SUGGESTION INSTEAD OF JUST FAILING. THE        *
+      *               SUGGESTION IS INFORMATIONAL ONLY - NO VEHICLE   *
+      *               OR PRODUCTION ORDER IS TOUCHED, AND NO STOCK_   *
+      *               TRANSFER REQUEST IS RAISED, SINCE THE VEHICLE   *
+      *               ISN'T YET SITTING AT ANY DEALER FOR STKTRN00 TO *
+      *               TRANSFER OUT OF. A HUMAN STILL HAS TO ACT ON IT *
+      *               VIA A MANUAL (MA) ALLOCATION.                   *
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -122,7 +134,19 @@
                10  FILLER               PIC X(10)
                    VALUE ' VEHICLES '.
                10  FILLER               PIC X(49) VALUE SPACES.
-           05  WS-AO-FILLER             PIC X(1248) VALUE SPACES.
+           05  WS-AO-XFER-LINE.
+               10  FILLER               PIC X(24)
+                   VALUE 'SUGGESTED XFER DEALER: '.
+               10  WS-AO-XFER-DEALER    PIC X(05).
+               10  FILLER               PIC X(04) VALUE SPACES.
+               10  FILLER               PIC X(09)
+                   VALUE 'ON HAND: '.
+               10  WS-AO-XFER-ON-HAND   PIC Z(04)9.
+               10  FILLER               PIC X(04) VALUE SPACES.
+               10  FILLER               PIC X(05) VALUE 'MAX: '.
+               10  WS-AO-XFER-MAX-INV   PIC Z(04)9.
+               10  FILLER               PIC X(18) VALUE SPACES.
+           05  WS-AO-FILLER             PIC X(1169) VALUE SPACES.
       *
       *    STOCK UPDATE CALL FIELDS
       *
@@ -174,6 +198,11 @@
            05  WS-EOF-FLAG              PIC X(01) VALUE 'N'.
                88  WS-END-OF-DATA                  VALUE 'Y'.
                88  WS-MORE-DATA                    VALUE 'N'.
+           05  WS-XFER-DEALER           PIC X(05) VALUE SPACES.
+           05  WS-XFER-ON-HAND          PIC S9(04) COMP VALUE +0.
+           05  WS-XFER-MAX-INV          PIC S9(04) COMP VALUE +0.
+           05  WS-XFER-FOUND            PIC X(01) VALUE 'N'.
+               88  WS-XFER-SUGGESTED               VALUE 'Y'.
       *
       *    CURSOR FOR AUTO-ALLOCATION CANDIDATE DEALERS
       *
@@ -211,6 +240,14 @@
            05  WS-HV-PRIORITY           PIC S9(04) COMP.
            05  WS-HV-ON-HAND            PIC S9(04) COMP.
            05  WS-HV-MAX-INV            PIC S9(04) COMP.
+      *
+      *    BEST UNDER-CAPACITY SISTER DEALER IN SAME REGION
+      *    (TRANSFER-IN-LIEU-OF-ALLOCATION SUGGESTION)
+      *
+       01  WS-HV-XFER.
+           05  WS-HV-XFER-DEALER        PIC X(05).
+           05  WS-HV-XFER-ON-HAND       PIC S9(04) COMP.
+           05  WS-HV-XFER-MAX-INV       PIC S9(04) COMP.
       *
        LINKAGE SECTION.
       *
@@ -526,10 +563,8 @@
       *    CHECK CAPACITY BEFORE ALLOCATING
       *
            IF WS-HV-ON-HAND >= WS-HV-MAX-INV
-               MOVE +8 TO WS-RETURN-CODE
-               MOVE 'ALL ELIGIBLE DEALERS AT MAX INVENTORY'
-                   TO WS-AO-MSG-TEXT
                EXEC SQL CLOSE CSR_ALLOC_DLR END-EXEC
+               PERFORM 5500-SUGGEST-TRANSFER
                GO TO 5000-EXIT
            END-IF
       *
@@ -609,6 +644,84 @@
            EXIT.
       *
       ****************************************************************
+      *    5500-SUGGEST-TRANSFER - BEST DEALER IS AT MAX INVENTORY,  *
+      *    SO LOOK FOR AN UNDER-CAPACITY SISTER DEALER IN THE SAME   *
+      *    REGION AND PROPOSE IT AS A TRANSFER-IN-LIEU-OF-ALLOCATION *
+      *    OPTION. THIS ONLY SUGGESTS - IT DOES NOT ALLOCATE THE     *
+      *    VEHICLE OR RAISE A STOCK_TRANSFER REQUEST.                *
+      ****************************************************************
+       5500-SUGGEST-TRANSFER.
+      *
+           MOVE 'N' TO WS-XFER-FOUND
+      *
+           EXEC SQL
+               SELECT D.DEALER_CODE
+                    , COALESCE(S.ON_HAND_COUNT, 0)
+                    , COALESCE(C2.CONFIG_VALUE_NUM, 100)
+               INTO   :WS-HV-XFER-DEALER
+                    , :WS-HV-XFER-ON-HAND
+                    , :WS-HV-XFER-MAX-INV
+               FROM   AUTOSALE.DEALER D
+               LEFT JOIN AUTOSALE.STOCK_POSITION S
+                 ON   S.DEALER_CODE = D.DEALER_CODE
+                AND   S.MODEL_YEAR  = :WS-AI-MODEL-YEAR
+                AND   S.MAKE_CODE   = :WS-AI-MAKE-CODE
+                AND   S.MODEL_CODE  = :WS-AI-MODEL-CODE
+               LEFT JOIN AUTOSALE.SYSTEM_CONFIG C2
+                 ON   C2.CONFIG_KEY = 'MAX_INVENTORY'
+                AND   C2.CONFIG_SCOPE = D.DEALER_CODE
+               WHERE  D.DEALER_STATUS = 'A'
+                 AND  D.REGION_CODE = :WS-HV-REGION
+                 AND  D.DEALER_CODE NOT = :WS-HV-DEALER-CODE
+                 AND  COALESCE(S.ON_HAND_COUNT, 0) <
+                      COALESCE(C2.CONFIG_VALUE_NUM, 100)
+               ORDER BY COALESCE(S.ON_HAND_COUNT, 0) ASC
+               FETCH FIRST 1 ROW ONLY
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+               WHEN +0
+                   SET WS-XFER-SUGGESTED TO TRUE
+                   MOVE WS-HV-XFER-DEALER  TO WS-XFER-DEALER
+                   MOVE WS-HV-XFER-ON-HAND TO WS-XFER-ON-HAND
+                   MOVE WS-HV-XFER-MAX-INV TO WS-XFER-MAX-INV
+               WHEN +100
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'PLIALLO0: DB2 ERROR ON XFER LOOKUP - '
+                           SQLCODE
+           END-EVALUATE
+      *
+           IF WS-XFER-SUGGESTED
+               MOVE +4 TO WS-RETURN-CODE
+               MOVE WS-XFER-DEALER   TO WS-AO-XFER-DEALER
+               MOVE WS-XFER-ON-HAND  TO WS-AO-XFER-ON-HAND
+               MOVE WS-XFER-MAX-INV  TO WS-AO-XFER-MAX-INV
+               STRING 'PREFERRED DEALER AT MAX INV - SUGGEST '
+                      'XFER-IN-LIEU-OF-ALLOC TO '
+                      WS-XFER-DEALER
+                      DELIMITED BY SIZE
+                      INTO WS-AO-MSG-TEXT
+      *
+               MOVE 'PLIALLO0'      TO WS-LR-PROGRAM
+               MOVE 'XFERSUGG'      TO WS-LR-FUNCTION
+               MOVE IO-PCB-USER-ID  TO WS-LR-USER-ID
+               MOVE 'VEHICLE '      TO WS-LR-ENTITY-TYPE
+               MOVE WS-AI-MODEL-CODE TO WS-LR-ENTITY-KEY
+               STRING 'DEALER ' WS-HV-DEALER-CODE
+                      ' AT MAX INV - SUGGESTED XFER-IN-LIEU-OF-'
+                      'ALLOC TO ' WS-XFER-DEALER
+                      DELIMITED BY SIZE
+                      INTO WS-LR-DESCRIPTION
+               CALL 'COMLGEL0' USING WS-LOG-REQUEST
+           ELSE
+               MOVE +8 TO WS-RETURN-CODE
+               MOVE 'ALL ELIGIBLE DEALERS AT MAX INVENTORY'
+                   TO WS-AO-MSG-TEXT
+           END-IF
+           .
+      *
+      ****************************************************************
       *    6000-INQUIRY-ALLOC - SHOW ALLOCATION STATUS                *
       ****************************************************************
        6000-INQUIRY-ALLOC.
