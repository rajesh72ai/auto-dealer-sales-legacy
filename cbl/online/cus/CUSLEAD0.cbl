@@ -8,7 +8,9 @@
       * DATE:     2026-03-29                                         *
       * PURPOSE:  MANAGES CUSTOMER LEADS THROUGH THEIR LIFECYCLE.    *
       *           FUNCTIONS: AD (ADD LEAD), UP (UPDATE STATUS),      *
-      *           LS (LIST BY SALESPERSON/STATUS).                    *
+      *           LS (LIST BY SALESPERSON/STATUS), SM (LEAD-TO-      *
+      *           CLOSE CONVERSION SUMMARY BY SALESPERSON/DATE       *
+      *           RANGE).                                             *
       *           LEAD STATUS LIFECYCLE:                              *
       *             NW (NEW) -> CT (CONTACTED) -> AP (APPOINTMENT)   *
       *             -> TS (TEST DRIVE) -> QT (QUOTE)                 *
@@ -20,8 +22,31 @@
       * CALLS:    COMLGEL0 - AUDIT LOGGING                          *
       *           COMDBEL0 - DB2 ERROR HANDLING                      *
       *           COMDTEL0 - DATE UTILITIES                          *
+      *           COMAPTL0 - APPOINTMENT SLOT BOOKING                *
       * TABLES:   AUTOSALE.CUSTOMER_LEAD (SELECT, INSERT, UPDATE)    *
       *           AUTOSALE.CUSTOMER (SELECT)                         *
+      *           AUTOSALE.APPOINTMENT_SLOT (VIA COMAPTL0)          *
+      *           AUTOSALE.TEST_DRIVE_LOG (INSERT)                  *
+      *                                                                *
+      * CHANGE LOG:                                                  *
+      *   2026-08-09  TRANSITION INTO TS (TEST DRIVE) NOW REQUIRES   *
+      *               CAPTURING THE DRIVER'S LICENSE NUMBER/EXPIRY   *
+      *               AND INSURANCE CARRIER/POLICY NUMBER, WRITTEN   *
+      *               TO A NEW TEST_DRIVE_LOG RECORD KEYED BY LEAD   *
+      *               AND VIN. THE TRANSITION IS BLOCKED IF THE      *
+      *               LICENSE HAS ALREADY EXPIRED (SEE 5600).        *
+      *   2026-08-09  ADDED SM FUNCTION - LEAD-TO-CLOSE CONVERSION   *
+      *               SUMMARY (TOTAL LEADS, STAGE COUNTS, AND        *
+      *               WN/(WN+LS+DD) CLOSING PERCENTAGE) FOR A         *
+      *               SALESPERSON OVER A DATE RANGE, SO THE WEEKLY   *
+      *               CLOSING-PERCENTAGE QUESTION CAN BE ANSWERED    *
+      *               WITHOUT MANUALLY COUNTING THE LS LISTING.      *
+      *   2026-08-09  WHEN AN UPDATE MOVES A LEAD TO AP (APPOINTMENT) *
+      *               OR TS (TEST DRIVE) WITH A DEMO VEHICLE VIN     *
+      *               GIVEN, BOOKS A SHARED APPOINTMENT_SLOT (VIA     *
+      *               COMAPTL0) FOR THAT VIN/DATE/HOUR SO PLIVPDS0   *
+      *               AND CUSLEAD0 CANNOT DOUBLE-BOOK THE SAME DEMO  *
+      *               CAR FOR THE SAME HOUR.                          *
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -53,6 +78,8 @@
            COPY DCLCSLEAD.
       *
            COPY DCLCUSTM.
+      *
+           COPY DCLTDLOG.
       *
       *    INPUT FIELDS
       *
@@ -61,6 +88,7 @@
                88  WS-LI-ADD                         VALUE 'AD'.
                88  WS-LI-UPDATE                      VALUE 'UP'.
                88  WS-LI-LIST                        VALUE 'LS'.
+               88  WS-LI-SUMMARY                     VALUE 'SM'.
            05  WS-LI-LEAD-ID             PIC X(09).
            05  WS-LI-CUST-ID             PIC X(09).
            05  WS-LI-DEALER-CODE         PIC X(05).
@@ -81,6 +109,15 @@
            05  WS-LI-NOTES               PIC X(200).
            05  WS-LI-FILTER-SALES        PIC X(08).
            05  WS-LI-FILTER-STATUS       PIC X(02).
+           05  WS-LI-DATE-FROM           PIC X(10).
+           05  WS-LI-DATE-TO             PIC X(10).
+           05  WS-LI-APPT-VIN            PIC X(17).
+           05  WS-LI-APPT-DATE           PIC X(10).
+           05  WS-LI-APPT-HOUR           PIC 9(02).
+           05  WS-LI-DL-NUMBER           PIC X(20).
+           05  WS-LI-DL-EXPIRY           PIC X(10).
+           05  WS-LI-INS-CARRIER         PIC X(40).
+           05  WS-LI-INS-POLICY          PIC X(30).
       *
       *    OUTPUT MESSAGE LAYOUT
       *
@@ -139,6 +176,25 @@
                    VALUE 'CONTACTS: '.
                10  WS-LO-CONTACTS       PIC Z(03)9.
                10  FILLER               PIC X(26) VALUE SPACES.
+           05  WS-LO-APT-LINE.
+               10  FILLER               PIC X(12)
+                   VALUE 'APPT SLOT: '.
+               10  WS-LO-APT-SLOT-ID    PIC Z(08)9.
+               10  FILLER               PIC X(03) VALUE SPACES.
+               10  FILLER               PIC X(06) VALUE 'VIN: '.
+               10  WS-LO-APT-VIN        PIC X(17).
+               10  FILLER               PIC X(04) VALUE SPACES.
+               10  FILLER               PIC X(07) VALUE 'DATE: '.
+               10  WS-LO-APT-DATE       PIC X(10).
+               10  FILLER               PIC X(02) VALUE SPACES.
+               10  FILLER               PIC X(06) VALUE 'HOUR: '.
+               10  WS-LO-APT-HOUR       PIC Z9.
+               10  FILLER               PIC X(03) VALUE SPACES.
+           05  WS-LO-TD-LOG-LINE.
+               10  FILLER               PIC X(16)
+                   VALUE 'TEST DRIVE LOG:'.
+               10  WS-LO-TD-LOG-ID      PIC Z(08)9.
+               10  FILLER               PIC X(54) VALUE SPACES.
            05  WS-LO-BLANK-2            PIC X(79) VALUE SPACES.
       *
       *    LIST VIEW FIELDS
@@ -183,7 +239,56 @@
                    VALUE 'LEAD WON - USE TRANSACTION SLNW TO CREAT
       -               'E DEAL        '.
                10  FILLER               PIC X(27) VALUE SPACES.
-           05  WS-LO-FILLER             PIC X(100) VALUE SPACES.
+      *
+      *    CONVERSION SUMMARY FIELDS (FUNCTION SM)
+      *
+           05  WS-LO-SUM-LINE1.
+               10  FILLER               PIC X(08)
+                   VALUE 'SALES:  '.
+               10  WS-LO-SUM-SALES      PIC X(08).
+               10  FILLER               PIC X(03) VALUE SPACES.
+               10  FILLER               PIC X(06)
+                   VALUE 'FROM: '.
+               10  WS-LO-SUM-DATE-FROM  PIC X(10).
+               10  FILLER               PIC X(02) VALUE SPACES.
+               10  FILLER               PIC X(04)
+                   VALUE 'TO: '.
+               10  WS-LO-SUM-DATE-TO    PIC X(10).
+               10  FILLER               PIC X(02) VALUE SPACES.
+               10  FILLER               PIC X(07)
+                   VALUE 'TOTAL: '.
+               10  WS-LO-SUM-TOTAL      PIC Z(04)9.
+               10  FILLER               PIC X(14) VALUE SPACES.
+           05  WS-LO-SUM-LINE2.
+               10  FILLER               PIC X(04) VALUE 'NW: '.
+               10  WS-LO-SUM-NW         PIC Z(03)9.
+               10  FILLER               PIC X(02) VALUE SPACES.
+               10  FILLER               PIC X(04) VALUE 'CT: '.
+               10  WS-LO-SUM-CT         PIC Z(03)9.
+               10  FILLER               PIC X(02) VALUE SPACES.
+               10  FILLER               PIC X(04) VALUE 'AP: '.
+               10  WS-LO-SUM-AP         PIC Z(03)9.
+               10  FILLER               PIC X(02) VALUE SPACES.
+               10  FILLER               PIC X(04) VALUE 'TS: '.
+               10  WS-LO-SUM-TS         PIC Z(03)9.
+               10  FILLER               PIC X(02) VALUE SPACES.
+               10  FILLER               PIC X(04) VALUE 'QT: '.
+               10  WS-LO-SUM-QT         PIC Z(03)9.
+               10  FILLER               PIC X(31) VALUE SPACES.
+           05  WS-LO-SUM-LINE3.
+               10  FILLER               PIC X(04) VALUE 'WN: '.
+               10  WS-LO-SUM-WN         PIC Z(03)9.
+               10  FILLER               PIC X(02) VALUE SPACES.
+               10  FILLER               PIC X(04) VALUE 'LS: '.
+               10  WS-LO-SUM-LS         PIC Z(03)9.
+               10  FILLER               PIC X(02) VALUE SPACES.
+               10  FILLER               PIC X(04) VALUE 'DD: '.
+               10  WS-LO-SUM-DD         PIC Z(03)9.
+               10  FILLER               PIC X(02) VALUE SPACES.
+               10  FILLER               PIC X(05) VALUE 'CONV:'.
+               10  WS-LO-SUM-CONV       PIC ZZ9.99.
+               10  FILLER               PIC X(01) VALUE '%'.
+               10  FILLER               PIC X(18) VALUE SPACES.
       *
       *    LOG CALL FIELDS
       *
@@ -220,6 +325,24 @@
            05  WS-DTE-RC                PIC S9(04) COMP.
            05  WS-DTE-OUTPUT            PIC X(20).
       *
+      *    APPOINTMENT SLOT BOOKING CALL FIELDS (COMAPTL0)
+      *
+       01  WS-APT-REQUEST.
+           05  WS-APT-FUNCTION          PIC X(04).
+           05  WS-APT-DEALER-CODE       PIC X(05).
+           05  WS-APT-RESOURCE-TYPE     PIC X(02).
+           05  WS-APT-RESOURCE-ID       PIC X(17).
+           05  WS-APT-SLOT-DATE         PIC X(10).
+           05  WS-APT-SLOT-HOUR         PIC S9(04) COMP.
+           05  WS-APT-BOOKED-FOR-TYPE   PIC X(02).
+           05  WS-APT-BOOKED-FOR-KEY    PIC X(30).
+           05  WS-APT-SLOT-ID-IN        PIC S9(09) COMP.
+       01  WS-APT-RESULT.
+           05  WS-APT-RC                PIC S9(04) COMP.
+           05  WS-APT-MSG               PIC X(79).
+           05  WS-APT-SLOT-ID           PIC S9(09) COMP.
+           05  WS-APT-SQLCODE           PIC S9(09) COMP.
+      *
       *    WORKING FIELDS
       *
        01  WS-WORK-FIELDS.
@@ -234,6 +357,23 @@
            05  WS-CUST-FIRST            PIC X(30)  VALUE SPACES.
            05  WS-CUST-LAST             PIC X(30)  VALUE SPACES.
            05  WS-CURRENT-DATE-W        PIC X(10)  VALUE SPACES.
+           05  WS-NEXT-TD-LOG-ID        PIC S9(09) COMP VALUE +0.
+      *
+      *    CONVERSION SUMMARY WORK FIELDS (FUNCTION SM)
+      *
+       01  WS-SUMMARY-COUNTS.
+           05  WS-SUM-TOTAL             PIC S9(04) COMP VALUE +0.
+           05  WS-SUM-NW                PIC S9(04) COMP VALUE +0.
+           05  WS-SUM-CT                PIC S9(04) COMP VALUE +0.
+           05  WS-SUM-AP                PIC S9(04) COMP VALUE +0.
+           05  WS-SUM-TS                PIC S9(04) COMP VALUE +0.
+           05  WS-SUM-QT                PIC S9(04) COMP VALUE +0.
+           05  WS-SUM-WN                PIC S9(04) COMP VALUE +0.
+           05  WS-SUM-LS                PIC S9(04) COMP VALUE +0.
+           05  WS-SUM-DD                PIC S9(04) COMP VALUE +0.
+           05  WS-SUM-CLOSED            PIC S9(04) COMP VALUE +0.
+           05  WS-SUM-CONV-PCT          PIC S9(03)V9(02) COMP-3
+                                         VALUE +0.
       *
       *    CURSOR FETCH FIELDS
       *
@@ -313,6 +453,8 @@
                        PERFORM 5000-UPDATE-LEAD
                    WHEN WS-LI-LIST
                        PERFORM 6000-LIST-LEADS
+                   WHEN WS-LI-SUMMARY
+                       PERFORM 7000-SUMMARIZE-LEADS
                END-EVALUATE
            END-IF
       *
@@ -366,6 +508,15 @@
                MOVE WS-INP-BODY(57:200)    TO WS-LI-NOTES
                MOVE WS-INP-BODY(257:8)     TO WS-LI-FILTER-SALES
                MOVE WS-INP-BODY(265:2)     TO WS-LI-FILTER-STATUS
+               MOVE WS-INP-BODY(267:10)    TO WS-LI-DATE-FROM
+               MOVE WS-INP-BODY(277:10)    TO WS-LI-DATE-TO
+               MOVE WS-INP-BODY(287:17)    TO WS-LI-APPT-VIN
+               MOVE WS-INP-BODY(304:10)    TO WS-LI-APPT-DATE
+               MOVE WS-INP-BODY(314:2)     TO WS-LI-APPT-HOUR
+               MOVE WS-INP-BODY(316:20)    TO WS-LI-DL-NUMBER
+               MOVE WS-INP-BODY(336:10)    TO WS-LI-DL-EXPIRY
+               MOVE WS-INP-BODY(346:40)    TO WS-LI-INS-CARRIER
+               MOVE WS-INP-BODY(386:30)    TO WS-LI-INS-POLICY
            END-IF
            .
       *
@@ -421,6 +572,49 @@
                        TO WS-LO-MSG-TEXT
                    GO TO 3000-EXIT
                END-IF
+      *
+      *        MOVING TO TS (TEST DRIVE) REQUIRES THE DRIVER'S
+      *        LICENSE AND INSURANCE VERIFICATION THE DEALERSHIP
+      *        IS LEGALLY EXPECTED TO KEEP ON FILE
+      *
+               IF WS-LI-STAT-TESTDRIVE
+                   IF WS-LI-APPT-VIN = SPACES
+                       MOVE +8 TO WS-RETURN-CODE
+                       MOVE 'VEHICLE VIN IS REQUIRED FOR TEST DRIVE'
+                           TO WS-LO-MSG-TEXT
+                       GO TO 3000-EXIT
+                   END-IF
+                   IF WS-LI-DL-NUMBER = SPACES
+                       MOVE +8 TO WS-RETURN-CODE
+                       MOVE 'DRIVER LICENSE NUMBER IS REQUIRED FOR T
+      -                    'EST DRIVE' TO WS-LO-MSG-TEXT
+                       GO TO 3000-EXIT
+                   END-IF
+                   IF WS-LI-DL-EXPIRY = SPACES
+                       MOVE +8 TO WS-RETURN-CODE
+                       MOVE 'DRIVER LICENSE EXPIRY IS REQUIRED FOR T
+      -                    'EST DRIVE' TO WS-LO-MSG-TEXT
+                       GO TO 3000-EXIT
+                   END-IF
+                   IF WS-LI-DL-EXPIRY < WS-CURRENT-DATE-W
+                       MOVE +8 TO WS-RETURN-CODE
+                       MOVE 'DRIVER LICENSE HAS EXPIRED - CANNOT REL
+      -                    'EASE VEHICLE' TO WS-LO-MSG-TEXT
+                       GO TO 3000-EXIT
+                   END-IF
+                   IF WS-LI-INS-CARRIER = SPACES
+                       MOVE +8 TO WS-RETURN-CODE
+                       MOVE 'INSURANCE CARRIER IS REQUIRED FOR TEST
+      -                    'DRIVE' TO WS-LO-MSG-TEXT
+                       GO TO 3000-EXIT
+                   END-IF
+                   IF WS-LI-INS-POLICY = SPACES
+                       MOVE +8 TO WS-RETURN-CODE
+                       MOVE 'INSURANCE POLICY NUMBER IS REQUIRED FOR
+      -                    ' TEST DRIVE' TO WS-LO-MSG-TEXT
+                       GO TO 3000-EXIT
+                   END-IF
+               END-IF
            END-IF
       *
            IF WS-LI-LIST
@@ -430,6 +624,27 @@
                        TO WS-LO-MSG-TEXT
                END-IF
            END-IF
+      *
+           IF WS-LI-SUMMARY
+               IF WS-LI-DEALER-CODE = SPACES
+                   MOVE +8 TO WS-RETURN-CODE
+                   MOVE 'DEALER CODE IS REQUIRED FOR SUMMARY'
+                       TO WS-LO-MSG-TEXT
+                   GO TO 3000-EXIT
+               END-IF
+               IF WS-LI-DATE-FROM = SPACES
+                   OR WS-LI-DATE-TO = SPACES
+                   MOVE +8 TO WS-RETURN-CODE
+                   MOVE 'DATE RANGE IS REQUIRED FOR SUMMARY'
+                       TO WS-LO-MSG-TEXT
+                   GO TO 3000-EXIT
+               END-IF
+               IF WS-LI-DATE-FROM > WS-LI-DATE-TO
+                   MOVE +8 TO WS-RETURN-CODE
+                   MOVE 'FROM DATE MUST NOT BE AFTER TO DATE'
+                       TO WS-LO-MSG-TEXT
+               END-IF
+           END-IF
            .
        3000-EXIT.
            EXIT.
@@ -634,6 +849,28 @@
                GO TO 5000-EXIT
            END-IF
       *
+      *    IF MOVING TO AP OR TS WITH A DEMO VEHICLE GIVEN, BOOK THE
+      *    SHARED APPOINTMENT SLOT (CONFLICT-CHECKED) BEFORE COMMITTING
+      *    THE STATUS CHANGE
+      *
+           IF (WS-LI-STAT-APPT OR WS-LI-STAT-TESTDRIVE)
+              AND WS-LI-APPT-VIN NOT = SPACES
+               PERFORM 5500-BOOK-APPOINTMENT-SLOT
+               IF WS-RETURN-CODE NOT = +0
+                   GO TO 5000-EXIT
+               END-IF
+           END-IF
+      *
+      *    ON THE GENUINE TRANSITION INTO TS, LOG THE DRIVER LICENSE
+      *    AND INSURANCE INFORMATION CAPTURED AT RELEASE OF THE VEHICLE
+      *
+           IF WS-LI-STAT-TESTDRIVE AND WS-OLD-STATUS NOT = 'TS'
+               PERFORM 5600-LOG-TEST-DRIVE
+               IF WS-RETURN-CODE NOT = +0
+                   GO TO 5000-EXIT
+               END-IF
+           END-IF
+      *
       *    SET NULL INDICATORS FOR OPTIONAL UPDATE FIELDS
       *
            IF WS-LI-FOLLOW-UP-DATE = SPACES
@@ -694,6 +931,18 @@
            END-STRING
            MOVE WS-CF-SALES       TO WS-LO-SALES-ID
            MOVE WS-CF-CONTACT-COUNT TO WS-LO-CONTACTS
+      *
+           IF (WS-LI-STAT-APPT OR WS-LI-STAT-TESTDRIVE)
+              AND WS-LI-APPT-VIN NOT = SPACES
+               MOVE WS-APT-SLOT-ID   TO WS-LO-APT-SLOT-ID
+               MOVE WS-LI-APPT-VIN   TO WS-LO-APT-VIN
+               MOVE WS-LI-APPT-DATE  TO WS-LO-APT-DATE
+               MOVE WS-LI-APPT-HOUR  TO WS-LO-APT-HOUR
+           END-IF
+      *
+           IF WS-NEXT-TD-LOG-ID > +0
+               MOVE WS-NEXT-TD-LOG-ID TO WS-LO-TD-LOG-ID
+           END-IF
       *
       *    AUDIT LOG
       *
@@ -726,6 +975,110 @@
            EXIT.
       *
       ****************************************************************
+      *    5500-BOOK-APPOINTMENT-SLOT - CALL COMAPTL0 TO CONFLICT-   *
+      *    CHECK AND BOOK THE DEMO VEHICLE FOR THE GIVEN DATE/HOUR   *
+      ****************************************************************
+       5500-BOOK-APPOINTMENT-SLOT.
+      *
+           MOVE 'BOOK'             TO WS-APT-FUNCTION
+           MOVE WS-LI-DEALER-CODE  TO WS-APT-DEALER-CODE
+           MOVE 'TD'               TO WS-APT-RESOURCE-TYPE
+           MOVE WS-LI-APPT-VIN     TO WS-APT-RESOURCE-ID
+           MOVE WS-LI-APPT-DATE    TO WS-APT-SLOT-DATE
+           MOVE WS-LI-APPT-HOUR    TO WS-APT-SLOT-HOUR
+           MOVE 'LD'               TO WS-APT-BOOKED-FOR-TYPE
+           MOVE WS-LI-LEAD-ID      TO WS-APT-BOOKED-FOR-KEY
+      *
+           CALL 'COMAPTL0' USING WS-APT-REQUEST
+                                 WS-APT-RESULT
+      *
+           IF WS-APT-RC NOT = +0
+               MOVE +8 TO WS-RETURN-CODE
+               MOVE WS-APT-MSG TO WS-LO-MSG-TEXT
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    5600-LOG-TEST-DRIVE - GENERATE A TEST_DRIVE_LOG ID AND    *
+      *    INSERT THE DRIVER LICENSE/INSURANCE INFORMATION CAPTURED *
+      *    AT RELEASE OF THE DEMO VEHICLE                            *
+      ****************************************************************
+       5600-LOG-TEST-DRIVE.
+      *
+           EXEC SQL
+               SELECT COALESCE(MAX(TD_LOG_ID), 0) + 1
+               INTO   :WS-NEXT-TD-LOG-ID
+               FROM   AUTOSALE.TEST_DRIVE_LOG
+           END-EXEC
+      *
+           MOVE FUNCTION LENGTH(WS-LI-DL-NUMBER)
+               TO LICENSE-NUMBER-LN
+           MOVE WS-LI-DL-NUMBER TO LICENSE-NUMBER-TX
+           MOVE FUNCTION LENGTH(WS-LI-INS-CARRIER)
+               TO INSURANCE-CARRIER-LN
+           MOVE WS-LI-INS-CARRIER TO INSURANCE-CARRIER-TX
+           MOVE FUNCTION LENGTH(WS-LI-INS-POLICY)
+               TO INSURANCE-POLICY-LN
+           MOVE WS-LI-INS-POLICY TO INSURANCE-POLICY-TX
+      *
+           EXEC SQL
+               INSERT INTO AUTOSALE.TEST_DRIVE_LOG
+                    ( TD_LOG_ID
+                    , LEAD_ID
+                    , CUSTOMER_ID
+                    , VIN
+                    , LICENSE_NUMBER
+                    , LICENSE_EXPIRY
+                    , INSURANCE_CARRIER
+                    , INSURANCE_POLICY
+                    , CREATED_BY
+                    , CREATED_TS
+                    )
+               VALUES
+                    ( :WS-NEXT-TD-LOG-ID
+                    , :WS-LEAD-ID-NUM
+                    , :WS-CUST-ID-NUM
+                    , :WS-LI-APPT-VIN
+                    , :LICENSE-NUMBER
+                    , :WS-LI-DL-EXPIRY
+                    , :INSURANCE-CARRIER
+                    , :INSURANCE-POLICY
+                    , :IO-PCB-USER-ID
+                    , CURRENT TIMESTAMP
+                    )
+           END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               MOVE SQLCODE TO WS-DBERR-SQLCODE
+               MOVE 'CUSLEAD0'          TO WS-DBERR-PROGRAM
+               MOVE 'TEST_DRIVE_LOG'    TO WS-DBERR-TABLE
+               MOVE 'INSERT'            TO WS-DBERR-OPERATION
+               MOVE 'ERRH'              TO WS-DBERR-FUNCTION
+               CALL 'COMDBEL0' USING WS-DBERR-REQUEST
+                                      WS-DBERR-RESULT
+               MOVE +16 TO WS-RETURN-CODE
+               MOVE WS-DBERR-MSG TO WS-LO-MSG-TEXT
+               GO TO 5600-EXIT
+           END-IF
+      *
+           MOVE 'LOGW'              TO WS-LOG-FUNCTION
+           MOVE 'CUSLEAD0'          TO WS-LOG-PROGRAM
+           MOVE 'TEST_DRIVE_LOG'    TO WS-LOG-TABLE
+           MOVE 'INS'               TO WS-LOG-ACTION
+           MOVE WS-LI-LEAD-ID       TO WS-LOG-KEY
+           MOVE SPACES              TO WS-LOG-OLD-VAL
+           MOVE WS-LI-APPT-VIN      TO WS-LOG-NEW-VAL
+           STRING 'TEST DRIVE RELEASE LOGGED FOR VIN ' DELIMITED BY SIZE
+                  WS-LI-APPT-VIN                       DELIMITED BY SIZE
+               INTO WS-LOG-DESC
+           END-STRING
+           CALL 'COMLGEL0' USING WS-LOG-REQUEST
+                                  WS-LOG-RESULT
+           .
+       5600-EXIT.
+           EXIT.
+      *
+      ****************************************************************
       *    6000-LIST-LEADS                                           *
       ****************************************************************
        6000-LIST-LEADS.
@@ -834,6 +1187,102 @@
            EXIT.
       *
       ****************************************************************
+      *    7000-SUMMARIZE-LEADS - LEAD-TO-CLOSE CONVERSION SUMMARY   *
+      *    FOR A SALESPERSON (OR WHOLE DEALERSHIP) OVER A DATE RANGE *
+      ****************************************************************
+       7000-SUMMARIZE-LEADS.
+      *
+           MOVE +0 TO WS-SUM-TOTAL WS-SUM-NW WS-SUM-CT WS-SUM-AP
+               WS-SUM-TS WS-SUM-QT WS-SUM-WN WS-SUM-LS WS-SUM-DD
+      *
+           EXEC SQL
+               SELECT COUNT(*)
+                    , SUM(CASE WHEN LEAD_STATUS = 'NW'
+                          THEN 1 ELSE 0 END)
+                    , SUM(CASE WHEN LEAD_STATUS = 'CT'
+                          THEN 1 ELSE 0 END)
+                    , SUM(CASE WHEN LEAD_STATUS = 'AP'
+                          THEN 1 ELSE 0 END)
+                    , SUM(CASE WHEN LEAD_STATUS = 'TS'
+                          THEN 1 ELSE 0 END)
+                    , SUM(CASE WHEN LEAD_STATUS = 'QT'
+                          THEN 1 ELSE 0 END)
+                    , SUM(CASE WHEN LEAD_STATUS = 'WN'
+                          THEN 1 ELSE 0 END)
+                    , SUM(CASE WHEN LEAD_STATUS = 'LS'
+                          THEN 1 ELSE 0 END)
+                    , SUM(CASE WHEN LEAD_STATUS = 'DD'
+                          THEN 1 ELSE 0 END)
+               INTO   :WS-SUM-TOTAL
+                    , :WS-SUM-NW
+                    , :WS-SUM-CT
+                    , :WS-SUM-AP
+                    , :WS-SUM-TS
+                    , :WS-SUM-QT
+                    , :WS-SUM-WN
+                    , :WS-SUM-LS
+                    , :WS-SUM-DD
+               FROM   AUTOSALE.CUSTOMER_LEAD
+               WHERE  DEALER_CODE = :WS-LI-DEALER-CODE
+                 AND  (ASSIGNED_SALES = :WS-LI-FILTER-SALES
+                       OR :WS-LI-FILTER-SALES = '        ')
+                 AND  DATE(CREATED_TS) BETWEEN :WS-LI-DATE-FROM
+                                            AND :WS-LI-DATE-TO
+           END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               MOVE SQLCODE TO WS-DBERR-SQLCODE
+               MOVE 'CUSLEAD0'          TO WS-DBERR-PROGRAM
+               MOVE 'CUSTOMER_LEAD'     TO WS-DBERR-TABLE
+               MOVE 'SELECT'            TO WS-DBERR-OPERATION
+               MOVE 'ERRH'              TO WS-DBERR-FUNCTION
+               CALL 'COMDBEL0' USING WS-DBERR-REQUEST
+                                      WS-DBERR-RESULT
+               MOVE +16 TO WS-RETURN-CODE
+               MOVE WS-DBERR-MSG TO WS-LO-MSG-TEXT
+               GO TO 7000-EXIT
+           END-IF
+      *
+      *    WN/(WN+LS+DD) CLOSING PERCENTAGE - CLOSED LEADS ONLY
+      *
+           COMPUTE WS-SUM-CLOSED = WS-SUM-WN + WS-SUM-LS + WS-SUM-DD
+      *
+           IF WS-SUM-CLOSED > +0
+               COMPUTE WS-SUM-CONV-PCT ROUNDED =
+                   (WS-SUM-WN / WS-SUM-CLOSED) * 100
+           ELSE
+               MOVE +0 TO WS-SUM-CONV-PCT
+           END-IF
+      *
+           IF WS-LI-FILTER-SALES = SPACES
+               MOVE 'ALL     ' TO WS-LO-SUM-SALES
+           ELSE
+               MOVE WS-LI-FILTER-SALES TO WS-LO-SUM-SALES
+           END-IF
+           MOVE WS-LI-DATE-FROM TO WS-LO-SUM-DATE-FROM
+           MOVE WS-LI-DATE-TO   TO WS-LO-SUM-DATE-TO
+           MOVE WS-SUM-TOTAL    TO WS-LO-SUM-TOTAL
+           MOVE WS-SUM-NW       TO WS-LO-SUM-NW
+           MOVE WS-SUM-CT       TO WS-LO-SUM-CT
+           MOVE WS-SUM-AP       TO WS-LO-SUM-AP
+           MOVE WS-SUM-TS       TO WS-LO-SUM-TS
+           MOVE WS-SUM-QT       TO WS-LO-SUM-QT
+           MOVE WS-SUM-WN       TO WS-LO-SUM-WN
+           MOVE WS-SUM-LS       TO WS-LO-SUM-LS
+           MOVE WS-SUM-DD       TO WS-LO-SUM-DD
+           MOVE WS-SUM-CONV-PCT TO WS-LO-SUM-CONV
+      *
+           IF WS-SUM-TOTAL = +0
+               MOVE 'NO LEADS FOUND FOR THIS PERIOD'
+                   TO WS-LO-MSG-TEXT
+           ELSE
+               MOVE 'CONVERSION SUMMARY COMPLETE' TO WS-LO-MSG-TEXT
+           END-IF
+           .
+       7000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
       *    9000-SEND-OUTPUT                                          *
       ****************************************************************
        9000-SEND-OUTPUT.
