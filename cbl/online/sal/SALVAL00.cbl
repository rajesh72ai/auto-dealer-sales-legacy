@@ -56,6 +56,7 @@
            COPY DCLSLDEL.
            COPY DCLCRDCK.
            COPY DCLSYSCF.
+           COPY DCLRCVEH.
       *
       *    INPUT FIELDS
       *
@@ -110,6 +111,7 @@
            05  WS-TRADE-PAYOFF-OK  PIC X(01) VALUE 'N'.
            05  WS-TRADE-COUNT      PIC S9(04) COMP VALUE +0.
            05  WS-INC-INVALID-CT   PIC S9(04) COMP VALUE +0.
+           05  WS-RECALL-OPEN-CT   PIC S9(04) COMP VALUE +0.
       *
       *    NULL INDICATORS
       *
@@ -169,6 +171,7 @@
                PERFORM 4000-VALIDATE-CUSTOMER
                PERFORM 4100-VALIDATE-CREDIT
                PERFORM 4200-VALIDATE-VEHICLE
+               PERFORM 4250-VALIDATE-RECALL
                PERFORM 4300-VALIDATE-SALESPERSON
                PERFORM 4400-VALIDATE-PRICING
                PERFORM 4500-VALIDATE-TAX
@@ -406,6 +409,49 @@
            EXIT.
       *
       ****************************************************************
+      *    4250-VALIDATE-RECALL - BLOCK SALE OF A VEHICLE THAT HAS   *
+      *                           AN OPEN, UNREPAIRED RECALL         *
+      ****************************************************************
+       4250-VALIDATE-RECALL.
+      *
+           MOVE +0 TO WS-RECALL-OPEN-CT
+      *
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO   :WS-RECALL-OPEN-CT
+               FROM   AUTOSALE.RECALL_VEHICLE
+               WHERE  VIN = :VIN OF DCLSALES-DEAL
+                 AND  RECALL_STATUS = 'OP'
+           END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               MOVE WS-MODULE-ID TO WS-DBE-PROGRAM
+               MOVE '4250-VALIDATE-RECALL' TO WS-DBE-PARAGRAPH
+               MOVE SQLCODE TO WS-DBE-SQLCODE
+               MOVE SQLERRMC TO WS-DBE-SQLERRM
+               MOVE 'RECALL_VEHICLE' TO WS-DBE-TABLE-NAME
+               MOVE 'SELECT' TO WS-DBE-OPERATION
+               CALL 'COMDBEL0' USING WS-DBE-REQUEST
+                                     WS-DBE-RESULT
+               MOVE WS-DBE-RETURN-MSG TO WS-ERROR-MSG
+               GO TO 4250-EXIT
+           END-IF
+      *
+           IF WS-RECALL-OPEN-CT > +0
+               ADD +1 TO WS-VAL-ERROR-COUNT
+               SET WS-NOT-VALID TO TRUE
+               IF WS-VAL-ERROR-COUNT <= +10
+                   MOVE WS-VAL-ERROR-COUNT
+                       TO WS-VO-ERR-NUM(WS-VAL-ERROR-COUNT)
+                   MOVE 'VEHICLE HAS AN OPEN RECALL - CANNOT SELL'
+                       TO WS-VO-ERR-MSG(WS-VAL-ERROR-COUNT)
+               END-IF
+           END-IF
+           .
+       4250-EXIT.
+           EXIT.
+      *
+      ****************************************************************
       *    4300-VALIDATE-SALESPERSON                                 *
       ****************************************************************
        4300-VALIDATE-SALESPERSON.
