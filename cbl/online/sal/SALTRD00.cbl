@@ -13,7 +13,13 @@
       * PURPOSE:    TRADE-IN VEHICLE EVALUATION. CAPTURES TRADE      *
       *             VEHICLE INFO (VIN, YEAR, MAKE, MODEL, COLOR,     *
       *             ODOMETER, CONDITION). IF TRADE VIN PROVIDED,     *
-      *             VALIDATES AND DECODES VIA COMVALD0/COMVINL0.     *
+      *             VALIDATES AND DECODES VIA COMVALD0/COMVINL0, AND *
+      *             CHECKS THE ODOMETER READING AGAINST ANY PRIOR    *
+      *             READING ON FILE FOR THE SAME VIN (THIS DEALER'S  *
+      *             OWN VEHICLE HISTORY OR AN EARLIER TRADE-IN) -    *
+      *             A LOWER READING THAN PREVIOUSLY RECORDED IS      *
+      *             QUEUED TO EXCEPTION_QUEUE FOR COMPLIANCE REVIEW   *
+      *             RATHER THAN BLOCKING THE APPRAISAL.              *
       *             CALCULATES ACV BASED ON CONDITION CODE:          *
       *               E=100%, G=85%, F=70%, P=55% OF BASE.           *
       *             ALLOWS OVER-ALLOWANCE. CAPTURES PAYOFF INFO      *
@@ -29,9 +35,13 @@
       * TABLES:     AUTOSALE.TRADE_IN      (INSERT)                  *
       *             AUTOSALE.SALES_DEAL    (READ/UPDATE)             *
       *             AUTOSALE.PRICE_MASTER  (READ - BASE VALUE)       *
+      *             AUTOSALE.VEHICLE       (READ - PRIOR ODOMETER)   *
+      *             AUTOSALE.EXCEPTION_QUEUE (READ/INSERT)           *
       *                                                              *
       * CHANGE LOG:                                                  *
       *   2026-03-29  INITIAL CREATION                               *
+      *   2026-08-09  ADDED ODOMETER-DISCLOSURE CONSISTENCY CHECK    *
+      *               AGAINST PRIOR VEHICLE/TRADE_IN HISTORY          *
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -51,6 +61,8 @@
            COPY DCLSLDEL.
            COPY DCLTRDEIN.
            COPY DCLPRICE.
+           COPY DCLVEHCL.
+           COPY DCLEXCPQ.
       *
       *    INPUT FIELDS
       *
@@ -156,6 +168,28 @@
            05  WS-ODOM-NUM         PIC S9(09) COMP VALUE +0.
            05  WS-OVER-ALLOW-NUM   PIC S9(07)V99 COMP-3 VALUE +0.
            05  WS-PAYOFF-NUM       PIC S9(09)V99 COMP-3 VALUE +0.
+           05  WS-ODOM-DISCREP     PIC X(01) VALUE 'N'.
+               88  WS-ODOM-IS-DISCREPANT     VALUE 'Y'.
+      *
+      *    ODOMETER-DISCLOSURE CONSISTENCY CHECK FIELDS
+      *
+       01  WS-ODOM-CHECK.
+           05  WS-OC-PRIOR-VEH     PIC S9(09) COMP VALUE +0.
+           05  WS-OC-PRIOR-VEH-IND PIC S9(04) COMP VALUE +0.
+           05  WS-OC-PRIOR-TRD     PIC S9(09) COMP VALUE +0.
+           05  WS-OC-PRIOR-TRD-IND PIC S9(04) COMP VALUE +0.
+           05  WS-OC-PRIOR-MAX     PIC S9(09) COMP VALUE +0.
+           05  WS-OC-PRIOR-MAX-DSP PIC Z(8)9.
+           05  WS-OC-ODOM-NUM-DSP  PIC Z(8)9.
+      *
+      *    EXCEPTION QUEUE WORK FIELDS
+      *
+       01  WS-EXC-FIELDS.
+           05  WS-EXC-TYPE         PIC X(06).
+           05  WS-EXC-DEALER       PIC X(05).
+           05  WS-EXC-KEY          PIC X(20).
+           05  WS-EXC-DESC         PIC X(80).
+           05  WS-EXC-EXIST-COUNT  PIC S9(09) COMP.
       *
       *    ACV CALCULATION FIELDS
       *
@@ -271,6 +305,10 @@
            IF WS-RETURN-CODE = +0
                PERFORM 4000-VALIDATE-TRADE-VIN
            END-IF
+      *
+           IF WS-RETURN-CODE = +0
+               PERFORM 4200-CHECK-ODOMETER-DISCLOSURE
+           END-IF
       *
            IF WS-RETURN-CODE = +0
                PERFORM 5000-CALCULATE-ACV
@@ -347,6 +385,7 @@
       *
            EXEC SQL
                SELECT DEAL_NUMBER
+                    , DEALER_CODE
                     , DEAL_STATUS
                     , VEHICLE_PRICE
                     , SUBTOTAL
@@ -357,6 +396,7 @@
                     , DOWN_PAYMENT
                     , AMOUNT_FINANCED
                INTO   :DEAL-NUMBER
+                    , :DEALER-CODE OF DCLSALES-DEAL
                     , :DEAL-STATUS
                     , :VEHICLE-PRICE
                     , :SUBTOTAL
@@ -530,6 +570,135 @@
            EXIT.
       *
       ****************************************************************
+      *    4200-CHECK-ODOMETER-DISCLOSURE - COMPARE THE ODOMETER      *
+      *    READING JUST CAPTURED AGAINST THE HIGHEST READING ON FILE *
+      *    FOR THIS VIN, EITHER FROM THIS DEALER'S OWN VEHICLE        *
+      *    HISTORY OR A PRIOR TRADE-IN APPRAISAL. A READING LOWER     *
+      *    THAN WHAT IS ALREADY ON FILE IS A POSSIBLE ODOMETER        *
+      *    ROLLBACK/DISCLOSURE DISCREPANCY - QUEUE IT FOR COMPLIANCE  *
+      *    REVIEW. THIS IS A WARNING ONLY AND DOES NOT STOP THE       *
+      *    APPRAISAL, SINCE LEGITIMATE EXPLANATIONS (E.G. A           *
+      *    DOCUMENTED INSTRUMENT CLUSTER REPLACEMENT) DO EXIST.       *
+      ****************************************************************
+       4200-CHECK-ODOMETER-DISCLOSURE.
+      *
+           IF WS-TI-TRADE-VIN = SPACES
+               GO TO 4200-EXIT
+           END-IF
+      *
+           MOVE +0 TO WS-OC-PRIOR-VEH
+           MOVE +0 TO WS-OC-PRIOR-TRD
+      *
+           EXEC SQL
+               SELECT MAX(ODOMETER)
+               INTO   :WS-OC-PRIOR-VEH :WS-OC-PRIOR-VEH-IND
+               FROM   AUTOSALE.VEHICLE
+               WHERE  VIN = :WS-TI-TRADE-VIN
+           END-EXEC
+      *
+           IF SQLCODE NOT = +0 AND SQLCODE NOT = +100
+               GO TO 4200-EXIT
+           END-IF
+      *
+           EXEC SQL
+               SELECT MAX(ODOMETER)
+               INTO   :WS-OC-PRIOR-TRD :WS-OC-PRIOR-TRD-IND
+               FROM   AUTOSALE.TRADE_IN
+               WHERE  VIN = :WS-TI-TRADE-VIN
+                 AND  DEAL_NUMBER NOT = :WS-TI-DEAL-NUMBER
+           END-EXEC
+      *
+           IF SQLCODE NOT = +0 AND SQLCODE NOT = +100
+               GO TO 4200-EXIT
+           END-IF
+      *
+           MOVE +0 TO WS-OC-PRIOR-MAX
+      *
+           IF WS-OC-PRIOR-VEH-IND >= +0
+           AND WS-OC-PRIOR-VEH > WS-OC-PRIOR-MAX
+               MOVE WS-OC-PRIOR-VEH TO WS-OC-PRIOR-MAX
+           END-IF
+      *
+           IF WS-OC-PRIOR-TRD-IND >= +0
+           AND WS-OC-PRIOR-TRD > WS-OC-PRIOR-MAX
+               MOVE WS-OC-PRIOR-TRD TO WS-OC-PRIOR-MAX
+           END-IF
+      *
+           IF WS-OC-PRIOR-MAX > +0
+           AND WS-ODOM-NUM < WS-OC-PRIOR-MAX
+               SET WS-ODOM-IS-DISCREPANT TO TRUE
+               PERFORM 4250-QUEUE-ODOMETER-EXCEPTION
+           END-IF
+           .
+       4200-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    4250-QUEUE-ODOMETER-EXCEPTION - LAND THE DISCREPANCY ON   *
+      *    THE ONLINE WORKLIST (SEE ADMEXC00). AN EXCEPTION ALREADY  *
+      *    OPEN FOR THIS VIN IS NOT RE-QUEUED.                       *
+      ****************************************************************
+       4250-QUEUE-ODOMETER-EXCEPTION.
+      *
+           MOVE 'ODODSC'            TO WS-EXC-TYPE
+           MOVE DEALER-CODE OF DCLSALES-DEAL
+                                     TO WS-EXC-DEALER
+           MOVE WS-TI-TRADE-VIN      TO WS-EXC-KEY
+           MOVE WS-ODOM-NUM          TO WS-OC-ODOM-NUM-DSP
+           MOVE WS-OC-PRIOR-MAX      TO WS-OC-PRIOR-MAX-DSP
+           STRING 'ODOMETER ' WS-OC-ODOM-NUM-DSP
+                  ' LESS THAN PRIOR ' WS-OC-PRIOR-MAX-DSP
+                  ' ON FILE - VIN ' WS-TI-TRADE-VIN
+                  ' DEAL ' WS-TI-DEAL-NUMBER
+                  DELIMITED BY SIZE
+                  INTO WS-EXC-DESC
+      *
+           MOVE +0 TO WS-EXC-EXIST-COUNT
+      *
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO   :WS-EXC-EXIST-COUNT
+               FROM   AUTOSALE.EXCEPTION_QUEUE
+               WHERE  EXCEPTION_TYPE = :WS-EXC-TYPE
+                 AND  KEY_VALUE      = :WS-EXC-KEY
+                 AND  QUEUE_STATUS   = 'O'
+           END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               GO TO 4250-EXIT
+           END-IF
+      *
+           IF WS-EXC-EXIST-COUNT = +0
+               EXEC SQL
+                   INSERT INTO AUTOSALE.EXCEPTION_QUEUE
+                       ( EXCEPTION_TYPE
+                       , SOURCE_PROGRAM
+                       , DEALER_CODE
+                       , KEY_VALUE
+                       , EXCEPTION_DESC
+                       , DETECTED_TS
+                       , QUEUE_STATUS
+                       )
+                   VALUES
+                       ( :WS-EXC-TYPE
+                       , 'SALTRD00'
+                       , :WS-EXC-DEALER
+                       , :WS-EXC-KEY
+                       , :WS-EXC-DESC
+                       , CURRENT TIMESTAMP
+                       , 'O'
+                       )
+               END-EXEC
+      *
+               IF SQLCODE NOT = +0
+                   CONTINUE
+               END-IF
+           END-IF
+           .
+       4250-EXIT.
+           EXIT.
+      *
+      ****************************************************************
       *    5000-CALCULATE-ACV - ACTUAL CASH VALUE BASED ON CONDITION *
       ****************************************************************
        5000-CALCULATE-ACV.
@@ -542,6 +711,7 @@
                INTO   :MSRP
                FROM   AUTOSALE.PRICE_MASTER
                WHERE  MODEL_YEAR = :WS-TRADE-YEAR-NUM
+                 AND  PRICE_STATUS = 'A'
                  AND  EFFECTIVE_DATE <= CURRENT DATE
                  AND  (EXPIRY_DATE IS NULL
                     OR EXPIRY_DATE >= CURRENT DATE)
@@ -731,11 +901,20 @@
            MOVE IO-PCB-USER-ID     TO WS-LR-USER-ID
            MOVE 'DEAL    '         TO WS-LR-ENTITY-TYPE
            MOVE WS-TI-DEAL-NUMBER  TO WS-LR-ENTITY-KEY
-           STRING 'TRADE-IN ADDED: DEAL ' WS-TI-DEAL-NUMBER
-                  ' ALLOW=' WS-TI-OVER-ALLOW
-                  ' PAYOFF=' WS-TI-PAYOFF-AMT
-                  DELIMITED BY SIZE
-                  INTO WS-LR-DESCRIPTION
+           IF WS-ODOM-IS-DISCREPANT
+               STRING 'TRADE-IN ADDED: DEAL ' WS-TI-DEAL-NUMBER
+                      ' ALLOW=' WS-TI-OVER-ALLOW
+                      ' PAYOFF=' WS-TI-PAYOFF-AMT
+                      ' *** ODOMETER DISCLOSURE EXCEPTION QUEUED ***'
+                      DELIMITED BY SIZE
+                      INTO WS-LR-DESCRIPTION
+           ELSE
+               STRING 'TRADE-IN ADDED: DEAL ' WS-TI-DEAL-NUMBER
+                      ' ALLOW=' WS-TI-OVER-ALLOW
+                      ' PAYOFF=' WS-TI-PAYOFF-AMT
+                      DELIMITED BY SIZE
+                      INTO WS-LR-DESCRIPTION
+           END-IF
       *
            CALL 'COMLGEL0' USING WS-LOG-REQUEST
            .
