@@ -33,9 +33,15 @@
       *             AUTOSALE.STOCK_POSITION (UPDATE VIA COMSTCK0)    *
       *             AUTOSALE.TRADE_IN       (READ)                   *
       *             AUTOSALE.FINANCE_APP    (READ)                   *
+      *             AUTOSALE.WARRANTY_RESERVE (INSERT)                *
+      *             AUTOSALE.SYSTEM_CONFIG  (READ)                   *
       *                                                              *
       * CHANGE LOG:                                                  *
       *   2026-03-29  INITIAL CREATION                               *
+      *   2026-08-09  ACCRUE A WARRANTY RESERVE CONTRIBUTION TO      *
+      *                WARRANTY_RESERVE ON EACH COMPLETED SALE, RATE *
+      *                DRIVEN BY SYSTEM_CONFIG KEY                   *
+      *                SALCMP00_RESERVE_PCT (DEFAULT 1.000%)         *
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -53,6 +59,8 @@
            COPY WSMSGFMT.
       *
            COPY DCLSLDEL.
+           COPY DCLWRES.
+           COPY DCLSYSCF.
       *
       *    INPUT FIELDS
       *
@@ -146,6 +154,10 @@
            05  WS-CHECKLIST-OK     PIC X(01) VALUE 'Y'.
                88  WS-ALL-CHECKS-PASS         VALUE 'Y'.
                88  WS-CHECKS-FAIL             VALUE 'N'.
+           05  WS-RESERVE-PCT      PIC S9(03)V9(03) COMP-3
+                                                    VALUE +1.000.
+           05  WS-HV-RESERVE-PCT   PIC S9(03)V9(03) COMP-3.
+           05  WS-RESERVE-AMT      PIC S9(07)V99 COMP-3 VALUE +0.
       *
       *    STOCK UPDATE CALL FIELDS (COMSTCK0)
       *
@@ -259,6 +271,10 @@
            IF WS-RETURN-CODE = +0 AND WS-ALL-CHECKS-PASS
                PERFORM 7000-TRIGGER-POST-SALE
            END-IF
+      *
+           IF WS-RETURN-CODE = +0 AND WS-ALL-CHECKS-PASS
+               PERFORM 7500-ACCRUE-WARRANTY-RESERVE
+           END-IF
       *
            PERFORM 8000-FORMAT-OUTPUT
            PERFORM 9000-SEND-OUTPUT
@@ -602,6 +618,63 @@
            .
       *
       ****************************************************************
+      *    7500-ACCRUE-WARRANTY-RESERVE - ACCRUE RESERVE FOR THIS    *
+      *                SALE INTO WARRANTY_RESERVE                   *
+      ****************************************************************
+       7500-ACCRUE-WARRANTY-RESERVE.
+      *
+           EXEC SQL
+               SELECT CONFIG_VALUE
+               INTO  :CONFIG-VALUE
+               FROM  AUTOSALE.SYSTEM_CONFIG
+               WHERE CONFIG_KEY = 'SALCMP00_RESERVE_PCT'
+           END-EXEC
+      *
+           IF SQLCODE = +0
+               COMPUTE WS-HV-RESERVE-PCT =
+                   FUNCTION NUMVAL(CONFIG-VALUE-TX(
+                       1:CONFIG-VALUE-LN))
+               MOVE WS-HV-RESERVE-PCT TO WS-RESERVE-PCT
+           END-IF
+      *
+           COMPUTE WS-RESERVE-AMT ROUNDED =
+               VEHICLE-PRICE OF DCLSALES-DEAL * WS-RESERVE-PCT / 100
+      *
+           EXEC SQL
+               INSERT INTO AUTOSALE.WARRANTY_RESERVE
+               ( DEAL_NUMBER
+               , DEALER_CODE
+               , VIN
+               , RESERVE_AMT
+               , ACCRUAL_DATE
+               , CREATED_TS
+               )
+               VALUES
+               ( :WS-CI-DEAL-NUMBER
+               , DEALER-CODE OF DCLSALES-DEAL
+               , VIN OF DCLSALES-DEAL
+               , :WS-RESERVE-AMT
+               , :WS-CI-DELIVERY-DATE
+               , CURRENT TIMESTAMP
+               )
+           END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               MOVE +12 TO WS-RETURN-CODE
+               MOVE WS-MODULE-ID TO WS-DBE-PROGRAM
+               MOVE '7500-ACCRUE-WARRANTY-RESERVE'
+                   TO WS-DBE-PARAGRAPH
+               MOVE SQLCODE TO WS-DBE-SQLCODE
+               MOVE SQLERRMC TO WS-DBE-SQLERRM
+               MOVE 'WARRANTY_RESERVE' TO WS-DBE-TABLE-NAME
+               MOVE 'INSERT' TO WS-DBE-OPERATION
+               CALL 'COMDBEL0' USING WS-DBE-REQUEST
+                                     WS-DBE-RESULT
+               MOVE WS-DBE-RETURN-MSG TO WS-ERROR-MSG
+           END-IF
+           .
+      *
+      ****************************************************************
       *    8000-FORMAT-OUTPUT                                        *
       ****************************************************************
        8000-FORMAT-OUTPUT.
