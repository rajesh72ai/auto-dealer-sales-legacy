@@ -18,7 +18,10 @@
       *             PERCENTAGE (MANAGER VIEW ONLY - CONTROLLED BY    *
       *             USER TYPE). MANAGER CAN ENTER DESK NOTES VISIBLE *
       *             TO SALESPERSON. UPDATES SALES_DEAL WITH NEW       *
-      *             PRICING AND STATUS NE (NEGOTIATING).              *
+      *             PRICING AND STATUS NE (NEGOTIATING). FLAGS THE   *
+      *             NEGOTIATION SCREEN WHEN THE DEAL VIN IS ON A     *
+      *             FLOOR PLAN CURTAILING WITHIN 15 DAYS, SO A       *
+      *             COUNTER-OFFER DOESN'T WALK INTO A LENDER FEE.    *
       *                                                              *
       * CALLS:      COMPRCL0 - VEHICLE PRICING LOOKUP                *
       *             COMTAXL0 - TAX CALCULATION                       *
@@ -29,9 +32,14 @@
       *             AUTOSALE.SYSTEM_USER       (READ)                *
       *             AUTOSALE.CUSTOMER          (READ)                *
       *             AUTOSALE.TAX_RATE          (READ VIA COMTAXL0)   *
+      *             AUTOSALE.FLOOR_PLAN_VEHICLE (READ)               *
       *                                                              *
       * CHANGE LOG:                                                  *
       *   2026-03-29  INITIAL CREATION                               *
+      *   2026-08-09  ADDED FLOOR PLAN CURTAILMENT WARNING - FLAGS   *
+      *               THE NEGOTIATION SCREEN WHEN THE DEAL VIN'S     *
+      *               FLOOR PLAN CURTAILS WITHIN 15 DAYS, SAME       *
+      *               THRESHOLD FPLINT00 USES                       *
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -51,6 +59,7 @@
            COPY DCLSLDEL.
            COPY DCLSYUSR.
            COPY DCLCUSTM.
+           COPY DCLFPVEH.
       *
       *    INPUT FIELDS
       *
@@ -79,6 +88,8 @@
                10  WS-NO-STATUS    PIC X(02).
                10  FILLER           PIC X(17) VALUE SPACES.
            05  WS-NO-BLANK-1       PIC X(79) VALUE SPACES.
+           05  WS-NO-CURTAIL-LINE.
+               10  WS-NO-CURTAIL-TEXT PIC X(79) VALUE SPACES.
            05  WS-NO-MSRP-LINE.
                10  FILLER           PIC X(22)
                    VALUE 'MSRP:                 '.
@@ -142,7 +153,7 @@
                10  FILLER           PIC X(12)
                    VALUE 'DESK NOTES: '.
                10  WS-NO-DESK-NOTE PIC X(67).
-           05  WS-NO-FILLER        PIC X(711) VALUE SPACES.
+           05  WS-NO-FILLER        PIC X(632) VALUE SPACES.
       *
       *    WORK FIELDS
       *
@@ -161,6 +172,18 @@
            05  WS-CUST-STATE       PIC X(02) VALUE SPACES.
            05  WS-CUST-COUNTY      PIC X(05) VALUE SPACES.
            05  WS-CUST-CITY        PIC X(05) VALUE SPACES.
+           05  WS-FP-FOUND         PIC X(01) VALUE 'N'.
+               88  WS-FP-RECORD-FOUND          VALUE 'Y'.
+               88  WS-FP-RECORD-NOT-FOUND      VALUE 'N'.
+           05  WS-CURTAIL-WARN-MSG PIC X(79) VALUE SPACES.
+      *
+      *    FLOOR PLAN CURTAILMENT CHECK FIELDS (SAME THRESHOLD AS
+      *    FPLINT00)
+      *
+       01  WS-CURTAIL-CHECK.
+           05  WS-DAYS-TO-CURTAIL  PIC S9(04) COMP VALUE +0.
+           05  WS-CURTAIL-THRESHOLD PIC S9(04) COMP VALUE +15.
+           05  WS-CURTAIL-DAYS-EDIT PIC ZZ9.
       *
       *    RECALCULATION FIELDS
       *
@@ -242,6 +265,7 @@
            05  NI-SALES-MGR        PIC S9(04) COMP VALUE +0.
            05  NI-CUST-COUNTY      PIC S9(04) COMP VALUE +0.
            05  NI-CUST-CITY        PIC S9(04) COMP VALUE +0.
+           05  NI-FP-CURTAIL-DATE  PIC S9(04) COMP VALUE +0.
       *
        LINKAGE SECTION.
       *
@@ -272,6 +296,10 @@
            IF WS-RETURN-CODE = +0
                PERFORM 3500-CHECK-USER-AUTH
            END-IF
+      *
+           IF WS-RETURN-CODE = +0
+               PERFORM 4600-CHECK-CURTAILMENT
+           END-IF
       *
            IF WS-RETURN-CODE = +0
                EVALUATE TRUE
@@ -541,6 +569,55 @@
            EXIT.
       *
       ****************************************************************
+      *    4600-CHECK-CURTAILMENT - FLOOR PLAN CURTAILMENT WARNING   *
+      ****************************************************************
+       4600-CHECK-CURTAILMENT.
+      *
+           MOVE SPACES TO WS-CURTAIL-WARN-MSG
+           SET WS-FP-RECORD-NOT-FOUND TO TRUE
+      *
+           EXEC SQL
+               SELECT CURTAILMENT_DATE
+               INTO   :CURTAILMENT-DATE OF DCLFLOOR-PLAN-VEHICLE
+                           :NI-FP-CURTAIL-DATE
+               FROM   AUTOSALE.FLOOR_PLAN_VEHICLE
+               WHERE  VIN = :VIN OF DCLSALES-DEAL
+                 AND  PAYOFF_DATE IS NULL
+               FETCH FIRST 1 ROWS ONLY
+           END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               GO TO 4600-EXIT
+           END-IF
+      *
+           SET WS-FP-RECORD-FOUND TO TRUE
+      *
+           IF NI-FP-CURTAIL-DATE < +0
+               GO TO 4600-EXIT
+           END-IF
+      *
+      *    SAME 15-DAY CURTAILMENT THRESHOLD FPLINT00 USES
+      *
+           EXEC SQL
+               SET :WS-DAYS-TO-CURTAIL =
+                   DAYS(:CURTAILMENT-DATE OF DCLFLOOR-PLAN-VEHICLE)
+                   - DAYS(CURRENT DATE)
+           END-EXEC
+      *
+           IF WS-DAYS-TO-CURTAIL >= +0
+           AND WS-DAYS-TO-CURTAIL <= WS-CURTAIL-THRESHOLD
+               MOVE WS-DAYS-TO-CURTAIL TO WS-CURTAIL-DAYS-EDIT
+               STRING '*** FLOOR PLAN CURTAILS IN '
+                      WS-CURTAIL-DAYS-EDIT
+                      ' DAYS - FACTOR LENDER FEE INTO DEAL ***'
+                      DELIMITED BY SIZE
+                      INTO WS-CURTAIL-WARN-MSG
+           END-IF
+           .
+       4600-EXIT.
+           EXIT.
+      *
+      ****************************************************************
       *    5000-PROCESS-COUNTER - APPLY COUNTER OFFER PRICE          *
       ****************************************************************
        5000-PROCESS-COUNTER.
@@ -820,6 +897,7 @@
       *
            MOVE WS-NI-DEAL-NUMBER TO WS-NO-DEAL-NUM
            MOVE DEAL-STATUS TO WS-NO-STATUS
+           MOVE WS-CURTAIL-WARN-MSG TO WS-NO-CURTAIL-TEXT
            MOVE VEHICLE-PRICE TO WS-NO-MSRP
            MOVE DISCOUNT-AMT TO WS-NO-DISCOUNT
            MOVE REBATES-APPLIED TO WS-NO-REBATES
