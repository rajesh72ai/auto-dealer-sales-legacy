@@ -18,6 +18,11 @@
       *             SALES_APPROVAL RECORD. ON APPROVE: STATUS TO AP, *
       *             ADVANCES TO F&I. ON REJECT: STATUS BACK TO NE    *
       *             WITH REJECTION COMMENTS.                         *
+      *             ANY EXCEPTION/OVERRIDE ACTION (A REJECTION, OR   *
+      *             AN APPROVAL THAT REQUIRED MANAGEMENT DISCRETION  *
+      *             OR GM SIGN-OFF) MUST CITE ONE OF THE STANDARD    *
+      *             DOCUMENTED REASON CODES IN WS-AI-REASON-CODE -   *
+      *             FREE-TEXT COMMENTS ALONE ARE NOT SUFFICIENT.     *
       *                                                              *
       * CALLS:      COMLGEL0 - AUDIT LOG ENTRY                      *
       *             COMDBEL0 - DB2 ERROR HANDLING                    *
@@ -29,6 +34,9 @@
       *                                                              *
       * CHANGE LOG:                                                  *
       *   2026-03-29  INITIAL CREATION                               *
+      *   2026-08-09  ADDED DOCUMENTED EXCEPTION/OVERRIDE REASON     *
+      *               CODES - REQUIRED ON REJECT AND ON ANY          *
+      *               BELOW-THRESHOLD/NEGATIVE-GROSS APPROVAL        *
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -58,6 +66,20 @@
                88  WS-AI-ACT-APPROVE         VALUE 'AP'.
                88  WS-AI-ACT-REJECT          VALUE 'RJ'.
            05  WS-AI-COMMENTS      PIC X(200).
+           05  WS-AI-REASON-CODE   PIC X(04).
+      *
+      *    DOCUMENTED EXCEPTION/OVERRIDE REASON CODES - REQUIRED ON
+      *    REJECT AND ON ANY BELOW-THRESHOLD/NEGATIVE-GROSS APPROVAL
+      *
+               88  WS-REASON-NEG-GROSS       VALUE 'NGRS'.
+               88  WS-REASON-LOW-GROSS       VALUE 'LGRS'.
+               88  WS-REASON-MGR-DISCOUNT    VALUE 'MDSC'.
+               88  WS-REASON-CUST-RETENTION  VALUE 'CRET'.
+               88  WS-REASON-COMPETITOR      VALUE 'CMAT'.
+               88  WS-REASON-CREDIT-ISSUE    VALUE 'CRDT'.
+               88  WS-REASON-PRICE-ISSUE     VALUE 'PRCE'.
+               88  WS-REASON-DOC-ISSUE       VALUE 'DOCS'.
+               88  WS-REASON-OTHER           VALUE 'OTHR'.
       *
       *    OUTPUT LAYOUT
       *
@@ -115,7 +137,12 @@
                10  FILLER           PIC X(10)
                    VALUE 'COMMENTS: '.
                10  WS-AO-COMMENTS  PIC X(69).
-           05  WS-AO-FILLER        PIC X(950) VALUE SPACES.
+           05  WS-AO-REASON-LINE.
+               10  FILLER           PIC X(13)
+                   VALUE 'REASON CODE: '.
+               10  WS-AO-REASON-CD PIC X(04).
+               10  FILLER           PIC X(62) VALUE SPACES.
+           05  WS-AO-FILLER        PIC X(871) VALUE SPACES.
       *
       *    WORK FIELDS
       *
@@ -128,6 +155,8 @@
            05  WS-THRESHOLD-MSG    PIC X(30) VALUE SPACES.
            05  WS-GROSS-THRESHOLD  PIC S9(05)V99 COMP-3
                                               VALUE +500.00.
+           05  WS-REASON-REQUIRED  PIC X(01) VALUE 'N'.
+               88  WS-REASON-IS-REQUIRED      VALUE 'Y'.
       *
       *    AUDIT LOG
       *
@@ -167,6 +196,7 @@
        01  WS-NULL-IND.
            05  NI-COMMENTS         PIC S9(04) COMP VALUE +0.
            05  NI-SALES-MGR        PIC S9(04) COMP VALUE +0.
+           05  NI-REASON-CODE      PIC S9(04) COMP VALUE +0.
       *
        LINKAGE SECTION.
       *
@@ -200,6 +230,10 @@
            IF WS-RETURN-CODE = +0
                PERFORM 4000-CHECK-AUTHORITY
            END-IF
+      *
+           IF WS-RETURN-CODE = +0
+               PERFORM 4500-VALIDATE-REASON-CODE
+           END-IF
       *
            IF WS-RETURN-CODE = +0
                PERFORM 5000-PROCESS-APPROVAL
@@ -238,6 +272,7 @@
                MOVE WS-INP-BODY(1:8)   TO WS-AI-APPROVER-ID
                MOVE WS-INP-FUNCTION     TO WS-AI-ACTION
                MOVE WS-INP-BODY(9:200) TO WS-AI-COMMENTS
+               MOVE WS-INP-BODY(209:4) TO WS-AI-REASON-CODE
            END-IF
            .
       *
@@ -348,16 +383,19 @@
                GO TO 4000-EXIT
            END-IF
       *
-      *    FOR REJECTION - ANY MANAGER CAN REJECT
+      *    FOR REJECTION - ANY MANAGER CAN REJECT, BUT A DOCUMENTED
+      *    REASON CODE IS REQUIRED
       *
            IF WS-AI-ACT-REJECT
                MOVE 'STANDARD - ANY MANAGER' TO WS-THRESHOLD-MSG
+               MOVE 'Y' TO WS-REASON-REQUIRED
                GO TO 4000-EXIT
            END-IF
       *
       *    FOR APPROVAL - CHECK GROSS PROFIT THRESHOLDS
       *
-      *    LOSER DEAL (FRONT GROSS < 0): REQUIRES GM
+      *    LOSER DEAL (FRONT GROSS < 0): REQUIRES GM AND A
+      *    DOCUMENTED OVERRIDE REASON CODE
       *
            IF FRONT-GROSS < +0
                IF WS-APPROVER-TYPE NOT = 'G'
@@ -369,6 +407,7 @@
                END-IF
                MOVE 'GM REQUIRED - NEGATIVE GROSS' TO
                    WS-THRESHOLD-MSG
+               MOVE 'Y' TO WS-REASON-REQUIRED
                GO TO 4000-EXIT
            END-IF
       *
@@ -377,6 +416,7 @@
            IF FRONT-GROSS < WS-GROSS-THRESHOLD
                MOVE 'STANDARD MGR - LOW GROSS' TO
                    WS-THRESHOLD-MSG
+               MOVE 'Y' TO WS-REASON-REQUIRED
            ELSE
                MOVE 'STANDARD MGR APPROVAL' TO WS-THRESHOLD-MSG
            END-IF
@@ -385,6 +425,41 @@
            EXIT.
       *
       ****************************************************************
+      *    4500-VALIDATE-REASON-CODE - A REJECTION OR A BELOW-       *
+      *    THRESHOLD/NEGATIVE-GROSS OVERRIDE APPROVAL MUST CITE ONE  *
+      *    OF THE STANDARD DOCUMENTED REASON CODES                   *
+      ****************************************************************
+       4500-VALIDATE-REASON-CODE.
+      *
+           IF NOT WS-REASON-IS-REQUIRED
+               GO TO 4500-EXIT
+           END-IF
+      *
+           IF WS-AI-REASON-CODE = SPACES
+               MOVE +8 TO WS-RETURN-CODE
+               MOVE 'A DOCUMENTED REASON CODE IS REQUIRED'
+                   TO WS-ERROR-MSG
+               GO TO 4500-EXIT
+           END-IF
+      *
+           IF NOT WS-REASON-NEG-GROSS
+           AND NOT WS-REASON-LOW-GROSS
+           AND NOT WS-REASON-MGR-DISCOUNT
+           AND NOT WS-REASON-CUST-RETENTION
+           AND NOT WS-REASON-COMPETITOR
+           AND NOT WS-REASON-CREDIT-ISSUE
+           AND NOT WS-REASON-PRICE-ISSUE
+           AND NOT WS-REASON-DOC-ISSUE
+           AND NOT WS-REASON-OTHER
+               MOVE +8 TO WS-RETURN-CODE
+               MOVE 'REASON CODE NOT RECOGNIZED - SEE DOCUMENTED LIST'
+                   TO WS-ERROR-MSG
+           END-IF
+           .
+       4500-EXIT.
+           EXIT.
+      *
+      ****************************************************************
       *    5000-PROCESS-APPROVAL                                     *
       ****************************************************************
        5000-PROCESS-APPROVAL.
@@ -396,6 +471,12 @@
            ELSE
                MOVE +0 TO NI-COMMENTS
            END-IF
+      *
+           IF WS-AI-REASON-CODE = SPACES
+               MOVE -1 TO NI-REASON-CODE
+           ELSE
+               MOVE +0 TO NI-REASON-CODE
+           END-IF
       *
       *    INSERT APPROVAL RECORD
       *
@@ -408,6 +489,7 @@
                , APPROVAL_STATUS
                , COMMENTS
                , APPROVAL_TS
+               , REASON_CODE
                )
                VALUES
                ( DEFAULT
@@ -417,6 +499,7 @@
                , :WS-AI-ACTION
                , :WS-AI-COMMENTS :NI-COMMENTS
                , CURRENT TIMESTAMP
+               , :WS-AI-REASON-CODE :NI-REASON-CODE
                )
            END-EXEC
       *
@@ -461,11 +544,13 @@
            IF WS-AI-ACT-APPROVE
                STRING 'DEAL APPROVED: ' WS-AI-DEAL-NUMBER
                       ' BY ' WS-AI-APPROVER-ID
+                      ' REASON: ' WS-AI-REASON-CODE
                       DELIMITED BY SIZE
                       INTO WS-LR-DESCRIPTION
            ELSE
                STRING 'DEAL REJECTED: ' WS-AI-DEAL-NUMBER
                       ' BY ' WS-AI-APPROVER-ID
+                      ' REASON: ' WS-AI-REASON-CODE
                       DELIMITED BY SIZE
                       INTO WS-LR-DESCRIPTION
            END-IF
@@ -534,6 +619,7 @@
            MOVE WS-NEW-STATUS TO WS-AO-NEW-STAT
            MOVE WS-THRESHOLD-MSG TO WS-AO-THRESH
            MOVE WS-AI-COMMENTS(1:69) TO WS-AO-COMMENTS
+           MOVE WS-AI-REASON-CODE TO WS-AO-REASON-CD
       *
            MOVE WS-APV-OUTPUT TO WS-OUT-BODY
            .
