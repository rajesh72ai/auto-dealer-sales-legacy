@@ -18,6 +18,11 @@
       *             NON-STACKABLE CANNOT COMBINE. INSERTS             *
       *             INCENTIVE_APPLIED, INCREMENTS UNITS_USED.         *
       *             RECALCULATES DEAL TOTALS WITH REBATES APPLIED.   *
+      *             ACTION WP PREVIEWS EVERY LEGAL COMBINATION OF     *
+      *             ELIGIBLE INCENTIVES (EACH NON-STACKABLE ALONE,    *
+      *             EVERY SUBSET OF THE STACKABLE ONES) SHOWING THE   *
+      *             RESULTING DEAL TOTAL AND FRONT GROSS SIDE BY      *
+      *             SIDE, WITHOUT INSERTING OR UPDATING ANYTHING.     *
       *                                                              *
       * CALLS:      COMPRCL0 - VEHICLE PRICING LOOKUP                *
       *             COMTAXL0 - TAX CALCULATION                       *
@@ -32,6 +37,9 @@
       *                                                              *
       * CHANGE LOG:                                                  *
       *   2026-03-29  INITIAL CREATION                               *
+      *   2026-08-09  ADDED WP (WHAT-IF) ACTION - PREVIEWS DEAL       *
+      *               TOTAL/FRONT GROSS FOR EVERY LEGAL COMBINATION   *
+      *               OF ELIGIBLE INCENTIVES WITHOUT APPLYING THEM    *
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -60,6 +68,7 @@
            05  WS-II-ACTION         PIC X(02).
                88  WS-II-ACT-LIST              VALUE 'LS'.
                88  WS-II-ACT-APPLY             VALUE 'AP'.
+               88  WS-II-ACT-PREVIEW           VALUE 'WP'.
            05  WS-II-INCENTIVE-IDS.
                10  WS-II-INC-ID    PIC X(10) OCCURS 5 TIMES.
       *
@@ -108,6 +117,38 @@
                10  FILLER           PIC X(43) VALUE SPACES.
            05  WS-IO-FILLER        PIC X(537) VALUE SPACES.
       *
+      *    WHAT-IF INCENTIVE STACK PREVIEW OUTPUT LAYOUT
+      *
+       01  WS-PVW-OUTPUT.
+           05  WS-PVW-HEADER.
+               10  FILLER           PIC X(30)
+                   VALUE '--- WHAT-IF INCENTIVE STACK --'.
+               10  FILLER           PIC X(10)
+                   VALUE '  DEAL #: '.
+               10  WS-PVW-DEAL-NUM PIC X(10).
+               10  FILLER           PIC X(29) VALUE SPACES.
+           05  WS-PVW-COL-HDR.
+               10  FILLER           PIC X(79)
+                   VALUE '## INCENTIVES IN COMBINATION                  
+      -               'REBATE     NEW TOTAL    NEW GROSS'.
+           05  WS-PVW-DASHES.
+               10  FILLER           PIC X(79)
+                   VALUE '----------------------------------------------
+      -               '---------------------------------'.
+           05  WS-PVW-DETAIL OCCURS 15 TIMES.
+               10  WS-PVW-COMBO-NUM   PIC 9(02).
+               10  FILLER             PIC X(01) VALUE SPACE.
+               10  WS-PVW-INC-LIST    PIC X(44).
+               10  FILLER             PIC X(01) VALUE SPACE.
+               10  WS-PVW-REBATE      PIC $$$,$$9.99.
+               10  FILLER             PIC X(01) VALUE SPACE.
+               10  WS-PVW-NEW-TOTAL   PIC $$,$$$,$$9.99.
+               10  FILLER             PIC X(01) VALUE SPACE.
+               10  WS-PVW-NEW-GROSS   PIC $$$,$$9.99-.
+           05  WS-PVW-BLANK-1      PIC X(79) VALUE SPACES.
+           05  WS-PVW-NOTE-LINE    PIC X(79) VALUE SPACES.
+           05  WS-PVW-FILLER       PIC X(150) VALUE SPACES.
+      *
       *    WORK FIELDS
       *
        01  WS-WORK-FIELDS.
@@ -134,6 +175,40 @@
            05  WS-CUST-CITY        PIC X(05) VALUE SPACES.
            05  WS-INC-IDX          PIC S9(04) COMP VALUE +0.
       *
+      *    WHAT-IF PREVIEW WORK FIELDS
+      *
+           05  WS-PVW-CAND-COUNT    PIC S9(04) COMP VALUE +0.
+           05  WS-PVW-STACK-COUNT   PIC S9(04) COMP VALUE +0.
+           05  WS-PVW-COMBO-COUNT   PIC S9(04) COMP VALUE +0.
+           05  WS-PVW-IDX           PIC S9(04) COMP VALUE +0.
+           05  WS-PVW-MASK          PIC S9(04) COMP VALUE +0.
+           05  WS-PVW-SUBSET-MAX    PIC S9(04) COMP VALUE +0.
+           05  WS-PVW-BIT-POS       PIC S9(04) COMP VALUE +0.
+           05  WS-PVW-DIVISOR       PIC S9(09) COMP VALUE +0.
+           05  WS-PVW-SHIFTED       PIC S9(09) COMP VALUE +0.
+           05  WS-PVW-QUOT          PIC S9(09) COMP VALUE +0.
+           05  WS-PVW-BIT-FLAG      PIC S9(04) COMP VALUE +0.
+           05  WS-PVW-MEMBER-IDX    PIC S9(04) COMP VALUE +0.
+           05  WS-PVW-MEMBER-SEQ    PIC S9(04) COMP VALUE +0.
+           05  WS-PVW-DESC-OFFSET   PIC S9(04) COMP VALUE +0.
+           05  WS-PVW-TMP-REBATE    PIC S9(07)V99 COMP-3 VALUE +0.
+           05  WS-PVW-TMP-DESC      PIC X(44) VALUE SPACES.
+      *
+      *    CANDIDATE INCENTIVES GATHERED FROM THE ELIGIBILITY CURSOR
+      *
+       01  WS-PVW-CANDIDATES.
+           05  WS-PVW-CAND OCCURS 8 TIMES.
+               10  WS-PVW-CAND-ID      PIC X(10).
+               10  WS-PVW-CAND-TYPE    PIC X(02).
+               10  WS-PVW-CAND-AMOUNT  PIC S9(07)V99 COMP-3.
+               10  WS-PVW-CAND-STACK   PIC X(01).
+      *
+      *    INDEXES OF THE STACKABLE CANDIDATES (CAPPED AT 4 HIGHEST
+      *    VALUE, SINCE CSR_INCENTIVES ALREADY ORDERS BY AMOUNT DESC)
+      *
+       01  WS-PVW-STACK-IDX-TBL.
+           05  WS-PVW-STACK-IDX OCCURS 4 TIMES PIC S9(04) COMP.
+      *
       *    CURSOR FOR ELIGIBLE INCENTIVES
       *
            EXEC SQL DECLARE CSR_INCENTIVES CURSOR FOR
@@ -257,11 +332,13 @@
                EVALUATE TRUE
                    WHEN WS-II-ACT-LIST
                        PERFORM 4000-LIST-INCENTIVES
+                   WHEN WS-II-ACT-PREVIEW
+                       PERFORM 4500-PREVIEW-INCENTIVES
                    WHEN WS-II-ACT-APPLY
                        PERFORM 5000-APPLY-INCENTIVES
                    WHEN OTHER
                        MOVE +8 TO WS-RETURN-CODE
-                       MOVE 'INVALID ACTION - USE LS OR AP'
+                       MOVE 'INVALID ACTION - USE LS, WP OR AP'
                            TO WS-ERROR-MSG
                END-EVALUATE
            END-IF
@@ -331,6 +408,13 @@
                     , TOTAL_PRICE
                     , DOWN_PAYMENT
                     , VIN
+                    , STATE_TAX
+                    , COUNTY_TAX
+                    , CITY_TAX
+                    , DOC_FEE
+                    , TITLE_FEE
+                    , REG_FEE
+                    , FRONT_GROSS
                INTO   :DEAL-NUMBER
                     , :DEAL-STATUS
                     , :VEHICLE-PRICE
@@ -341,6 +425,13 @@
                     , :TOTAL-PRICE
                     , :DOWN-PAYMENT
                     , :VIN OF DCLSALES-DEAL
+                    , :STATE-TAX
+                    , :COUNTY-TAX
+                    , :CITY-TAX
+                    , :DOC-FEE
+                    , :TITLE-FEE
+                    , :REG-FEE
+                    , :FRONT-GROSS
                FROM   AUTOSALE.SALES_DEAL
                WHERE  DEAL_NUMBER = :WS-II-DEAL-NUMBER
            END-EXEC
@@ -479,6 +570,260 @@
            .
       *
       ****************************************************************
+      *    4500-PREVIEW-INCENTIVES - WHAT-IF STACK PREVIEW           *
+      *    SHOWS DEAL TOTAL AND FRONT GROSS FOR EVERY LEGAL           *
+      *    COMBINATION OF ELIGIBLE INCENTIVES (EACH NON-STACKABLE     *
+      *    ALONE, EVERY SUBSET OF THE STACKABLE ONES) WITHOUT         *
+      *    INSERTING INCENTIVE_APPLIED OR UPDATING ANYTHING.          *
+      ****************************************************************
+       4500-PREVIEW-INCENTIVES.
+      *
+           MOVE +0 TO WS-PVW-CAND-COUNT
+           MOVE +0 TO WS-PVW-STACK-COUNT
+           MOVE +0 TO WS-PVW-COMBO-COUNT
+           MOVE SPACES TO WS-PVW-NOTE-LINE
+      *
+           PERFORM 4510-LOAD-CANDIDATES
+      *
+           IF WS-PVW-CAND-COUNT = +0
+               MOVE 'NO ELIGIBLE INCENTIVES FOUND FOR THIS VEHICLE'
+                   TO WS-ERROR-MSG
+               GO TO 4500-EXIT
+           END-IF
+      *
+           PERFORM 4520-SPLIT-CANDIDATES
+           PERFORM 4540-BUILD-STACK-COMBOS
+      *
+           IF WS-PVW-COMBO-COUNT = +0
+               MOVE 'NO LEGAL INCENTIVE COMBINATIONS TO PREVIEW'
+                   TO WS-ERROR-MSG
+           END-IF
+           .
+       4500-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    4510-LOAD-CANDIDATES - FETCH ELIGIBLE INCENTIVES INTO     *
+      *    A WORKING TABLE (SAME ELIGIBILITY CURSOR AS 4000-LIST)    *
+      ****************************************************************
+       4510-LOAD-CANDIDATES.
+      *
+           EXEC SQL OPEN CSR_INCENTIVES END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               MOVE +12 TO WS-RETURN-CODE
+               MOVE 'ERROR OPENING INCENTIVE CURSOR'
+                   TO WS-ERROR-MSG
+               GO TO 4510-EXIT
+           END-IF
+      *
+           SET WS-MORE-DATA TO TRUE
+      *
+           PERFORM 4511-FETCH-CANDIDATE
+               UNTIL WS-END-OF-DATA
+               OR WS-PVW-CAND-COUNT >= +8
+      *
+           EXEC SQL CLOSE CSR_INCENTIVES END-EXEC
+           .
+       4510-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    4511-FETCH-CANDIDATE - FETCH ONE ROW INTO WS-PVW-CAND     *
+      ****************************************************************
+       4511-FETCH-CANDIDATE.
+      *
+           EXEC SQL FETCH CSR_INCENTIVES
+               INTO  :WS-HV-INC-ID
+                    , :WS-HV-INC-NAME
+                    , :WS-HV-INC-TYPE
+                    , :WS-HV-INC-AMOUNT
+                    , :WS-HV-INC-STACKABLE
+                    , :WS-HV-INC-MAX-UNITS :NI-MAX-UNITS
+                    , :WS-HV-INC-USED
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+               WHEN +0
+                   ADD +1 TO WS-PVW-CAND-COUNT
+                   MOVE WS-HV-INC-ID
+                       TO WS-PVW-CAND-ID(WS-PVW-CAND-COUNT)
+                   MOVE WS-HV-INC-TYPE
+                       TO WS-PVW-CAND-TYPE(WS-PVW-CAND-COUNT)
+                   MOVE WS-HV-INC-AMOUNT
+                       TO WS-PVW-CAND-AMOUNT(WS-PVW-CAND-COUNT)
+                   MOVE WS-HV-INC-STACKABLE
+                       TO WS-PVW-CAND-STACK(WS-PVW-CAND-COUNT)
+               WHEN +100
+                   SET WS-END-OF-DATA TO TRUE
+               WHEN OTHER
+                   SET WS-END-OF-DATA TO TRUE
+                   MOVE 'DB2 ERROR READING INCENTIVES'
+                       TO WS-ERROR-MSG
+           END-EVALUATE
+           .
+      *
+      ****************************************************************
+      *    4520-SPLIT-CANDIDATES - EACH NON-STACKABLE CANDIDATE IS   *
+      *    ITS OWN COMBO (IT CANNOT COMBINE); STACKABLE CANDIDATES   *
+      *    ARE SET ASIDE FOR 4540 (CAPPED AT THE TOP 4 BY AMOUNT -   *
+      *    CSR_INCENTIVES ALREADY ORDERS BY AMOUNT DESC)             *
+      ****************************************************************
+       4520-SPLIT-CANDIDATES.
+      *
+           PERFORM VARYING WS-PVW-IDX FROM +1 BY +1
+               UNTIL WS-PVW-IDX > WS-PVW-CAND-COUNT
+               OR WS-PVW-COMBO-COUNT >= +15
+      *
+               IF WS-PVW-CAND-STACK(WS-PVW-IDX) = 'N'
+                   PERFORM 4521-ADD-SINGLE-COMBO
+               ELSE
+                   IF WS-PVW-STACK-COUNT < +4
+                       ADD +1 TO WS-PVW-STACK-COUNT
+                       MOVE WS-PVW-IDX
+                           TO WS-PVW-STACK-IDX(WS-PVW-STACK-COUNT)
+                   ELSE
+                       MOVE 'NOTE: ONLY THE 4 HIGHEST-VALUE STACKABLE'
+                          TO WS-PVW-NOTE-LINE(1:41)
+                       MOVE ' INCENTIVES ARE SHOWN IN COMBINATION'
+                          TO WS-PVW-NOTE-LINE(42:38)
+                   END-IF
+               END-IF
+           END-PERFORM
+           .
+      *
+      ****************************************************************
+      *    4521-ADD-SINGLE-COMBO - ONE NON-STACKABLE CANDIDATE       *
+      *    STANDING ALONE AS ITS OWN WHAT-IF COMBINATION              *
+      ****************************************************************
+       4521-ADD-SINGLE-COMBO.
+      *
+           MOVE WS-PVW-CAND-AMOUNT(WS-PVW-IDX) TO WS-PVW-TMP-REBATE
+      *
+           MOVE WS-PVW-CAND-ID(WS-PVW-IDX) TO WS-PVW-TMP-DESC
+      *
+           PERFORM 4550-STORE-COMBO
+           .
+      *
+      ****************************************************************
+      *    4540-BUILD-STACK-COMBOS - EVERY NON-EMPTY SUBSET OF THE   *
+      *    STACKABLE CANDIDATES IS A LEGAL COMBINATION. SUBSETS ARE  *
+      *    ENUMERATED AS A BIT MASK FROM 1 TO (2**N)-1, BIT J SET    *
+      *    MEANS STACKABLE CANDIDATE J IS IN THE COMBINATION.         *
+      ****************************************************************
+       4540-BUILD-STACK-COMBOS.
+      *
+           IF WS-PVW-STACK-COUNT = +0
+               GO TO 4540-EXIT
+           END-IF
+      *
+           COMPUTE WS-PVW-SUBSET-MAX =
+               (2 ** WS-PVW-STACK-COUNT) - 1
+      *
+           PERFORM VARYING WS-PVW-MASK FROM +1 BY +1
+               UNTIL WS-PVW-MASK > WS-PVW-SUBSET-MAX
+               OR WS-PVW-COMBO-COUNT >= +15
+      *
+               PERFORM 4541-ADD-SUBSET-COMBO
+           END-PERFORM
+           .
+       4540-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    4541-ADD-SUBSET-COMBO - BUILD ONE STACKABLE COMBINATION   *
+      *    FOR THE CURRENT BIT MASK                                   *
+      ****************************************************************
+       4541-ADD-SUBSET-COMBO.
+      *
+           MOVE +0 TO WS-PVW-TMP-REBATE
+           MOVE SPACES TO WS-PVW-TMP-DESC
+           MOVE +0 TO WS-PVW-MEMBER-SEQ
+      *
+           PERFORM VARYING WS-PVW-BIT-POS FROM +1 BY +1
+               UNTIL WS-PVW-BIT-POS > WS-PVW-STACK-COUNT
+      *
+               COMPUTE WS-PVW-DIVISOR = 2 ** (WS-PVW-BIT-POS - 1)
+               DIVIDE WS-PVW-MASK BY WS-PVW-DIVISOR
+                   GIVING WS-PVW-SHIFTED
+               DIVIDE WS-PVW-SHIFTED BY 2
+                   GIVING WS-PVW-QUOT REMAINDER WS-PVW-BIT-FLAG
+      *
+               IF WS-PVW-BIT-FLAG = 1
+                   MOVE WS-PVW-STACK-IDX(WS-PVW-BIT-POS)
+                       TO WS-PVW-MEMBER-IDX
+                   PERFORM 4542-ADD-COMBO-MEMBER
+               END-IF
+           END-PERFORM
+      *
+           PERFORM 4550-STORE-COMBO
+           .
+      *
+      ****************************************************************
+      *    4542-ADD-COMBO-MEMBER - FOLD ONE STACKABLE CANDIDATE      *
+      *    INTO THE COMBINATION BEING BUILT. MEMBERS ARE LAID OUT    *
+      *    IN FIXED 11-BYTE SLOTS (10-BYTE ID + SEPARATOR) SO NO     *
+      *    TRIMMING OF THE EMBEDDED SQL CHAR(10) ID IS NEEDED.       *
+      ****************************************************************
+       4542-ADD-COMBO-MEMBER.
+      *
+           ADD WS-PVW-CAND-AMOUNT(WS-PVW-MEMBER-IDX)
+               TO WS-PVW-TMP-REBATE
+      *
+           ADD +1 TO WS-PVW-MEMBER-SEQ
+           COMPUTE WS-PVW-DESC-OFFSET =
+               (WS-PVW-MEMBER-SEQ - 1) * 11 + 1
+      *
+           IF WS-PVW-MEMBER-SEQ > +1
+               MOVE '+' TO WS-PVW-TMP-DESC(WS-PVW-DESC-OFFSET - 1 : 1)
+           END-IF
+      *
+           MOVE WS-PVW-CAND-ID(WS-PVW-MEMBER-IDX)
+               TO WS-PVW-TMP-DESC(WS-PVW-DESC-OFFSET : 10)
+           .
+      *
+      ****************************************************************
+      *    4550-STORE-COMBO - COMPUTE THE RESULTING DEAL TOTAL FOR   *
+      *    THE COMBINATION JUST BUILT AND STORE IT AS THE NEXT       *
+      *    PREVIEW DETAIL LINE. 6000-UPDATE-DEAL NEVER CREDITS        *
+      *    FRONT_GROSS FOR ANY INCENTIVE TYPE, SO THE GROSS SHOWN     *
+      *    HERE IS UNCHANGED BY THE COMBINATION - ONLY THE DEAL       *
+      *    TOTAL MOVES.                                               *
+      ****************************************************************
+       4550-STORE-COMBO.
+      *
+           IF WS-PVW-COMBO-COUNT >= +15
+               GO TO 4550-EXIT
+           END-IF
+      *
+           ADD +1 TO WS-PVW-COMBO-COUNT
+      *
+           MOVE WS-PVW-COMBO-COUNT
+               TO WS-PVW-COMBO-NUM(WS-PVW-COMBO-COUNT)
+           MOVE WS-PVW-TMP-DESC
+               TO WS-PVW-INC-LIST(WS-PVW-COMBO-COUNT)
+           MOVE WS-PVW-TMP-REBATE
+               TO WS-PVW-REBATE(WS-PVW-COMBO-COUNT)
+      *
+           COMPUTE WS-PVW-NEW-TOTAL(WS-PVW-COMBO-COUNT) =
+               SUBTOTAL
+             - DISCOUNT-AMT
+             - REBATES-APPLIED
+             - WS-PVW-TMP-REBATE
+             - NET-TRADE
+             + STATE-TAX
+             + COUNTY-TAX
+             + CITY-TAX
+             + DOC-FEE
+             + TITLE-FEE
+             + REG-FEE
+      *
+           MOVE FRONT-GROSS TO WS-PVW-NEW-GROSS(WS-PVW-COMBO-COUNT)
+           .
+       4550-EXIT.
+           EXIT.
+      *
+      ****************************************************************
       *    5000-APPLY-INCENTIVES - APPLY SELECTED INCENTIVES         *
       ****************************************************************
        5000-APPLY-INCENTIVES.
@@ -752,21 +1097,31 @@
       *
            MOVE WS-MODULE-ID TO WS-OUT-MSG-ID
       *
-           IF WS-II-ACT-LIST
-               MOVE 'ELIGIBLE INCENTIVES DISPLAYED'
-                   TO WS-OUT-MSG-TEXT
-           ELSE
-               MOVE 'INCENTIVES APPLIED TO DEAL'
-                   TO WS-OUT-MSG-TEXT
-           END-IF
-      *
-           MOVE WS-II-DEAL-NUMBER TO WS-IO-DEAL-NUM
-           MOVE WS-VEH-MODEL-YEAR TO WS-IO-VEH-YEAR
-           MOVE WS-VEH-MAKE-CODE  TO WS-IO-VEH-MAKE
-           MOVE WS-VEH-MODEL-CODE TO WS-IO-VEH-MODEL
-           MOVE WS-TOTAL-REBATE   TO WS-IO-TOTAL-REB
-      *
-           MOVE WS-INC-OUTPUT TO WS-OUT-BODY
+           EVALUATE TRUE
+               WHEN WS-II-ACT-LIST
+                   MOVE 'ELIGIBLE INCENTIVES DISPLAYED'
+                       TO WS-OUT-MSG-TEXT
+                   MOVE WS-II-DEAL-NUMBER TO WS-IO-DEAL-NUM
+                   MOVE WS-VEH-MODEL-YEAR TO WS-IO-VEH-YEAR
+                   MOVE WS-VEH-MAKE-CODE  TO WS-IO-VEH-MAKE
+                   MOVE WS-VEH-MODEL-CODE TO WS-IO-VEH-MODEL
+                   MOVE WS-TOTAL-REBATE   TO WS-IO-TOTAL-REB
+                   MOVE WS-INC-OUTPUT TO WS-OUT-BODY
+               WHEN WS-II-ACT-PREVIEW
+                   MOVE 'WHAT-IF INCENTIVE STACK PREVIEW'
+                       TO WS-OUT-MSG-TEXT
+                   MOVE WS-II-DEAL-NUMBER TO WS-PVW-DEAL-NUM
+                   MOVE WS-PVW-OUTPUT TO WS-OUT-BODY
+               WHEN OTHER
+                   MOVE 'INCENTIVES APPLIED TO DEAL'
+                       TO WS-OUT-MSG-TEXT
+                   MOVE WS-II-DEAL-NUMBER TO WS-IO-DEAL-NUM
+                   MOVE WS-VEH-MODEL-YEAR TO WS-IO-VEH-YEAR
+                   MOVE WS-VEH-MAKE-CODE  TO WS-IO-VEH-MAKE
+                   MOVE WS-VEH-MODEL-CODE TO WS-IO-VEH-MODEL
+                   MOVE WS-TOTAL-REBATE   TO WS-IO-TOTAL-REB
+                   MOVE WS-INC-OUTPUT TO WS-OUT-BODY
+           END-EVALUATE
            .
        8000-EXIT.
            EXIT.
