@@ -10,7 +10,10 @@
       *           VEHICLES. GIVEN A RECALL CAMPAIGN NUMBER:          *
       *           1. VALIDATES CAMPAIGN EXISTS AND IS ACTIVE         *
       *           2. OPENS CURSOR ON RECALL_VEHICLE TO FIND ALL      *
-      *              AFFECTED VINS FOR THE CAMPAIGN                  *
+      *              DISTINCT AFFECTED VINS FOR THE CAMPAIGN - A     *
+      *              VIN IS CONSOLIDATED TO ONE PASS THROUGH THE     *
+      *              CURSOR EVEN IF RECALL_VEHICLE CARRIES MORE      *
+      *              THAN ONE OPEN ROW FOR IT                        *
       *           3. FOR EACH VIN, FINDS CURRENT OWNER VIA          *
       *              SALES_DEAL (LATEST DELIVERED DEAL)              *
       *           4. RETRIEVES CUSTOMER CONTACT INFO                 *
@@ -29,6 +32,12 @@
       * CALLS:    COMDTEL0 - DATE CALCULATION                        *
       *           COMLGEL0 - AUDIT LOGGING                           *
       *           COMDBEL0 - DB2 ERROR HANDLER                       *
+      * CHANGE LOG:                                                  *
+      *   2026-03-29  INITIAL CREATION                               *
+      *   2026-08-09  CURSOR NOW SELECTS DISTINCT VIN SO A VIN       *
+      *               CARRIED ON MORE THAN ONE OPEN RECALL_VEHICLE   *
+      *               ROW IS CONSOLIDATED TO A SINGLE NOTIFICATION   *
+      *               PASS INSTEAD OF BEING COUNTED/NOTIFIED TWICE   *
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -194,7 +203,7 @@
       *
            EXEC SQL
                DECLARE CSR_RECALL_VEH CURSOR FOR
-               SELECT RV.VIN
+               SELECT DISTINCT RV.VIN
                     , RV.DEALER_CODE
                     , RV.RECALL_STATUS
                FROM  AUTOSALE.RECALL_VEHICLE RV
