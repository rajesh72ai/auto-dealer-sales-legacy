@@ -11,17 +11,25 @@
       *           THEN FOR EACH VIN IN FEED: CHECKS IF VIN EXISTS    *
       *           IN VEHICLE TABLE, INSERTS RECALL_VEHICLE WITH      *
       *           STATUS OP (OPEN). SKIPS UNMATCHED VINS WITH        *
-      *           WARNING. COUNTS: TOTAL IN FEED, MATCHED,           *
-      *           UNMATCHED.                                         *
+      *           WARNING. A VIN REPEATED WITHIN THE SAME FEED, OR   *
+      *           ALREADY OPEN FOR THIS CAMPAIGN FROM A PRIOR FEED,  *
+      *           IS CONSOLIDATED INTO A SINGLE RECALL_VEHICLE ROW   *
+      *           RATHER THAN INSERTED AGAIN. COUNTS: TOTAL IN FEED, *
+      *           MATCHED, UNMATCHED, DUPLICATE.                     *
       * IMS:      ONLINE IMS DC TRANSACTION (BATCH TRIGGER)          *
       * TRANS:    WRRB - RECALL BATCH                                *
       * MFS MOD:  ASWRRB00                                           *
       * TABLES:   AUTOSALE.RECALL_CAMPAIGN (INSERT)                  *
-      *           AUTOSALE.RECALL_VEHICLE  (INSERT)                  *
+      *           AUTOSALE.RECALL_VEHICLE  (READ/INSERT)             *
       *           AUTOSALE.VEHICLE         (READ)                    *
       * CALLS:    COMVALD0 - VIN VALIDATION                          *
       *           COMDBEL0 - DB2 ERROR HANDLER                       *
       *           COMLGEL0 - AUDIT LOGGING                           *
+      * CHANGE LOG:                                                  *
+      *   2026-03-29  INITIAL CREATION                               *
+      *   2026-08-09  DEDUPE REPEATED/RESUBMITTED VINS AGAINST       *
+      *               RECALL_VEHICLE SO THE SAME VIN IS NOT OPENED   *
+      *               TWICE FOR ONE CAMPAIGN                         *
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -76,6 +84,7 @@
            05  WS-OUT-MATCHED            PIC Z(4)9.
            05  WS-OUT-UNMATCHED          PIC Z(4)9.
            05  WS-OUT-ERRORS             PIC Z(4)9.
+           05  WS-OUT-DUPLICATE          PIC Z(4)9.
            05  WS-OUT-MESSAGE            PIC X(79).
       *
       *    WORK FIELDS
@@ -84,9 +93,15 @@
            05  WS-VIN-INDEX              PIC S9(04) COMP VALUE +0.
            05  WS-MATCHED-COUNT          PIC S9(04) COMP VALUE +0.
            05  WS-UNMATCHED-COUNT        PIC S9(04) COMP VALUE +0.
+           05  WS-DUPLICATE-COUNT        PIC S9(04) COMP VALUE +0.
            05  WS-ERROR-COUNT            PIC S9(04) COMP VALUE +0.
            05  WS-VEH-EXISTS             PIC S9(04) COMP VALUE +0.
+           05  WS-RV-EXISTS              PIC S9(04) COMP VALUE +0.
            05  WS-CURRENT-VIN            PIC X(17).
+           05  WS-DISP-MATCHED           PIC Z(3)9.
+           05  WS-DISP-UNMATCHED         PIC Z(3)9.
+           05  WS-DISP-DUPLICATE         PIC Z(3)9.
+           05  WS-DISP-ERRORS            PIC Z(3)9.
       *
       *    VIN VALIDATION MODULE LINKAGE
       *
@@ -325,6 +340,24 @@
                    EXIT PERFORM CYCLE
                END-IF
       *
+      *        CONSOLIDATE DUPLICATE VINS - SKIP IF THIS VIN IS
+      *        ALREADY OPEN FOR THIS CAMPAIGN, WHETHER REPEATED
+      *        WITHIN THIS FEED OR CARRIED OVER FROM A PRIOR FEED
+      *
+               MOVE +0 TO WS-RV-EXISTS
+               EXEC SQL
+                   SELECT COUNT(*)
+                   INTO  :WS-RV-EXISTS
+                   FROM  AUTOSALE.RECALL_VEHICLE RV
+                   WHERE RV.CAMPAIGN_ID = :WS-IN-CAMPAIGN-ID
+                     AND RV.VIN         = :WS-CURRENT-VIN
+               END-EXEC
+      *
+               IF WS-RV-EXISTS > +0
+                   ADD +1 TO WS-DUPLICATE-COUNT
+                   EXIT PERFORM CYCLE
+               END-IF
+      *
       *        INSERT RECALL VEHICLE RECORD
       *
                EXEC SQL
@@ -367,9 +400,14 @@
            MOVE 'RECALL_VEHICLE' TO WS-LOG-TABLE-NAME
            MOVE 'BATCH' TO WS-LOG-ACTION
            MOVE WS-IN-CAMPAIGN-ID TO WS-LOG-KEY-VALUE
-           STRING 'RECALL BATCH: MATCHED=' WS-MATCHED-COUNT
-                  ' UNMATCHED=' WS-UNMATCHED-COUNT
-                  ' ERRORS=' WS-ERROR-COUNT
+           MOVE WS-MATCHED-COUNT TO WS-DISP-MATCHED
+           MOVE WS-UNMATCHED-COUNT TO WS-DISP-UNMATCHED
+           MOVE WS-DUPLICATE-COUNT TO WS-DISP-DUPLICATE
+           MOVE WS-ERROR-COUNT TO WS-DISP-ERRORS
+           STRING 'RECALL BATCH: MATCHED=' WS-DISP-MATCHED
+                  ' UNMATCHED=' WS-DISP-UNMATCHED
+                  ' DUPLICATE=' WS-DISP-DUPLICATE
+                  ' ERRORS=' WS-DISP-ERRORS
                   DELIMITED BY '  '
                INTO WS-LOG-DETAILS
            END-STRING
@@ -390,6 +428,7 @@
            MOVE WS-IN-VIN-COUNT TO WS-OUT-TOTAL-IN-FEED
            MOVE WS-MATCHED-COUNT TO WS-OUT-MATCHED
            MOVE WS-UNMATCHED-COUNT TO WS-OUT-UNMATCHED
+           MOVE WS-DUPLICATE-COUNT TO WS-OUT-DUPLICATE
            MOVE WS-ERROR-COUNT TO WS-OUT-ERRORS
       *
            IF WS-OUT-MESSAGE = SPACES
