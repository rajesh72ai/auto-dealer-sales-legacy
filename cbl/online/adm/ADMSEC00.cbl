@@ -22,16 +22,31 @@
       *             3. SELECT FROM SYSTEM_USER TABLE                 *
       *             4. VALIDATE ACTIVE FLAG, LOCKED FLAG             *
       *             5. VALIDATE PASSWORD HASH                        *
-      *             6. ON SUCCESS: UPDATE LAST_LOGIN_TS, RESET       *
-      *                FAILED ATTEMPTS, RETURN MAIN MENU             *
-      *             7. ON FAILURE: INCREMENT FAILED ATTEMPTS,        *
+      *             6. CHECK THE ACTIVE_SESSION TABLE FOR A CONCURRENT *
+      *                LOGON, APPLYING THE CONFIGURABLE SESSION-AGE    *
+      *                CUTOFF (TIME SINCE LOGON, NOT SINCE LAST        *
+      *                KEYSTROKE - SEE 6500 BELOW)                     *
+      *             7. ON SUCCESS: UPDATE LAST_LOGIN_TS, RESET       *
+      *                FAILED ATTEMPTS, RECORD THE ACTIVE SESSION,   *
+      *                RETURN MAIN MENU                               *
+      *             8. ON FAILURE: INCREMENT FAILED ATTEMPTS,        *
       *                LOCK IF >= 5, RETURN ERROR                    *
       *                                                              *
       * CALLS:      COMLGEL0 - AUDIT LOGGING                        *
+      *             COMDBEL0 - DATABASE ERROR HANDLING                *
       *             COMMSGL0 - MESSAGE FORMATTING                    *
       *                                                              *
       * CHANGE LOG:                                                  *
       *   2026-03-29  INITIAL CREATION                               *
+      *   2026-08-09  ADDED SESSION TIMEOUT / CONCURRENT-LOGON        *
+      *               DETECTION AGAINST THE NEW ACTIVE_SESSION TABLE  *
+      *               (CONFIGURABLE VIA SESSION_IDLE_TIMEOUT_MIN AND  *
+      *               SESSION_CONCURRENT_MODE IN SYSTEM_CONFIG)       *
+      *   2026-08-09  CLARIFIED THAT SESSION_IDLE_TIMEOUT_MIN CUTS    *
+      *               OFF ON TIME SINCE LOGON - LAST_ACTIVITY_TS IS   *
+      *               ONLY EVER SET AT SIGN-ON, NO OTHER TRANSACTION  *
+      *               REFRESHES IT, SO THIS IS NOT A LIVE KEYBOARD-   *
+      *               IDLE TIMEOUT                                    *
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -56,6 +71,14 @@
       *
            COPY DCLSYUSR.
       *
+      *    DCLGEN FOR SYSTEM_CONFIG TABLE (CONFIGURABLE THRESHOLDS)
+      *
+           COPY DCLSYSCF.
+      *
+      *    DCLGEN FOR ACTIVE_SESSION TABLE
+      *
+           COPY DCLACSES.
+      *
       *    INPUT MESSAGE LAYOUT
       *    FORMAT: LLZZ + TRAN-CODE(8) + FUNCTION(3) + DATA
       *
@@ -136,6 +159,21 @@
                10  WS-DBE-CATEG   PIC X(20).
                10  WS-DBE-SEVER   PIC X(01).
                10  WS-DBE-ROWS    PIC S9(09) COMP.
+      *
+      *    SESSION TRACKING FIELDS
+      *
+       01  WS-SESSION-FIELDS.
+           05  WS-TERM-ID          PIC X(08) VALUE SPACES.
+           05  WS-SESS-EXISTS      PIC X(01) VALUE 'N'.
+               88  WS-SESS-ROW-FOUND           VALUE 'Y'.
+           05  WS-SESS-STALE       PIC X(01) VALUE 'N'.
+               88  WS-SESS-IS-STALE            VALUE 'Y'.
+           05  WS-SESS-CONCURRENT-FLAG PIC X(01) VALUE 'N'.
+               88  WS-SESS-FLAGGED             VALUE 'Y'.
+           05  WS-IDLE-TIMEOUT-MIN PIC S9(04) COMP VALUE 30.
+           05  WS-CONCURRENT-MODE  PIC X(01) VALUE 'F'.
+               88  WS-CONCURRENT-REJECT        VALUE 'R'.
+               88  WS-CONCURRENT-FLAG-ONLY     VALUE 'F'.
       *
        LINKAGE SECTION.
       *
@@ -215,10 +253,30 @@
                GOBACK
            END-IF
       *
+      *    CHECK FOR AN ALREADY-ACTIVE SESSION FOR THIS USER ID AND
+      *    APPLY THE CONFIGURABLE SESSION-AGE CUTOFF RULE (TIME
+      *    SINCE THAT SESSION SIGNED ON - SEE 6500 BELOW)
+      *
+           PERFORM 6500-CHECK-SESSION-STATUS
+      *
+           IF WS-HAS-ERROR
+               PERFORM 9200-LOG-SESSION-REJECT
+               PERFORM 8000-SEND-ERROR-RESPONSE
+               GOBACK
+           END-IF
+      *
+           IF WS-SESS-FLAGGED
+               PERFORM 9210-LOG-SESSION-FLAG
+           END-IF
+      *
       *    LOGIN SUCCESSFUL - UPDATE USER RECORD
       *
            PERFORM 7000-UPDATE-SUCCESSFUL-LOGIN
       *
+      *    RECORD THIS TERMINAL AS THE USER'S ACTIVE SESSION
+      *
+           PERFORM 6600-RECORD-SESSION
+      *
       *    LOG SUCCESSFUL LOGIN
       *
            PERFORM 9100-LOG-SUCCESSFUL-LOGIN
@@ -245,6 +303,10 @@
                       IO-STATUS-CODE
                    DELIMITED BY SIZE
                    INTO WS-ERROR-MSG
+           ELSE
+      *        CAPTURE THE SENDING LTERM FROM THE I/O PCB FOR
+      *        ACTIVE-SESSION TRACKING
+               MOVE IO-PCB-MASK(1:8) TO WS-TERM-ID
            END-IF
            .
        1000-EXIT.
@@ -431,6 +493,156 @@
            EXIT.
       *
       *---------------------------------------------------------------*
+      * 6500 - CHECK FOR CONCURRENT LOGON / APPLY SESSION-AGE CUTOFF   *
+      *        LOOKS UP THE USER'S CURRENT ACTIVE_SESSION ROW (IF     *
+      *        ANY). LAST_ACTIVITY_TS IS ONLY EVER STAMPED AT SIGN-ON *
+      *        TIME BY 6600 BELOW - NO OTHER TRANSACTION IN THE       *
+      *        SYSTEM TOUCHES IT - SO THIS IS A TIME-SINCE-LOGON      *
+      *        CUTOFF, NOT A TRUE MEASURE OF IDLE KEYBOARD TIME. IF   *
+      *        THE PRIOR SESSION IS OLDER THAN THE CONFIGURABLE       *
+      *        CUTOFF IT IS CONSIDERED STALE AND IS SIMPLY            *
+      *        SUPERSEDED. OTHERWISE THE USER IS ALREADY SIGNED ON    *
+      *        AT ANOTHER TERMINAL, WHICH IS EITHER REJECTED OR       *
+      *        FLAGGED DEPENDING ON THE CONFIGURABLE CONCURRENT-      *
+      *        LOGON MODE.                                             *
+      *---------------------------------------------------------------*
+       6500-CHECK-SESSION-STATUS.
+      *
+      *    GET CONFIGURABLE SESSION-AGE CUTOFF (MINUTES) FROM
+      *    SYSTEM_CONFIG - MEASURED FROM LOGON TIME, SINCE NO OTHER
+      *    TRANSACTION REFRESHES LAST_ACTIVITY_TS ONCE A SESSION IS
+      *    SIGNED ON
+      *
+           EXEC SQL
+               SELECT CONFIG_VALUE
+               INTO   :CONFIG-VALUE
+               FROM   AUTOSALE.SYSTEM_CONFIG
+               WHERE  CONFIG_KEY = 'SESSION_IDLE_TIMEOUT_MIN'
+           END-EXEC
+      *
+           IF SQLCODE = 0
+               COMPUTE WS-IDLE-TIMEOUT-MIN =
+                   FUNCTION NUMVAL(CONFIG-VALUE-TX(
+                       1:CONFIG-VALUE-LN))
+           ELSE
+               MOVE 30 TO WS-IDLE-TIMEOUT-MIN
+           END-IF
+      *
+      *    GET CONFIGURABLE CONCURRENT-LOGON MODE FROM SYSTEM_CONFIG
+      *    'R' = REJECT THE SECOND LOGON, 'F' = ALLOW BUT FLAG IT
+      *
+           EXEC SQL
+               SELECT CONFIG_VALUE
+               INTO   :CONFIG-VALUE
+               FROM   AUTOSALE.SYSTEM_CONFIG
+               WHERE  CONFIG_KEY = 'SESSION_CONCURRENT_MODE'
+           END-EXEC
+      *
+           IF SQLCODE = 0
+               MOVE CONFIG-VALUE-TX(1:1) TO WS-CONCURRENT-MODE
+           ELSE
+               MOVE 'F' TO WS-CONCURRENT-MODE
+           END-IF
+      *
+      *    LOOK UP THE USER'S CURRENT ACTIVE SESSION, IF ANY
+      *
+           EXEC SQL
+               SELECT TERMINAL_ID,
+                      LOGON_TS,
+                      LAST_ACTIVITY_TS,
+                      CASE WHEN LAST_ACTIVITY_TS <
+                                CURRENT TIMESTAMP -
+                                :WS-IDLE-TIMEOUT-MIN MINUTES
+                           THEN 'Y' ELSE 'N' END
+               INTO   :TERMINAL-ID OF DCLACTIVE-SESSION,
+                      :LOGON-TS OF DCLACTIVE-SESSION,
+                      :LAST-ACTIVITY-TS OF DCLACTIVE-SESSION,
+                      :WS-SESS-STALE
+               FROM   AUTOSALE.ACTIVE_SESSION
+               WHERE  USER_ID = :WS-IN-USER-ID
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+               WHEN +100
+      *            NO ACTIVE SESSION ON FILE - OK TO PROCEED
+                   MOVE 'N' TO WS-SESS-EXISTS
+               WHEN 0
+                   MOVE 'Y' TO WS-SESS-EXISTS
+                   IF WS-SESS-IS-STALE
+      *                PRIOR SESSION WAS SIGNED ON PAST THE
+      *                SESSION-AGE CUTOFF - TREAT AS ABANDONED AND
+      *                ALLOW THIS LOGON
+                       CONTINUE
+                   ELSE
+                       IF WS-CONCURRENT-REJECT
+                           MOVE 'Y' TO WS-ERROR-FLAG
+                           STRING 'USER ID ALREADY SIGNED ON AT '
+                                  'TERMINAL '
+                                  TERMINAL-ID OF DCLACTIVE-SESSION
+                               DELIMITED BY SIZE
+                               INTO WS-ERROR-MSG
+                       ELSE
+                           MOVE 'Y' TO WS-SESS-CONCURRENT-FLAG
+                       END-IF
+                   END-IF
+               WHEN OTHER
+                   MOVE 'Y' TO WS-ERROR-FLAG
+                   MOVE WS-MODULE-ID TO WS-DBE-PROGRAM
+                   MOVE '6500-CHECK-SESSION' TO WS-DBE-SECTION
+                   MOVE 'ACTIVE_SESSION' TO WS-DBE-TABLE
+                   MOVE 'SELECT' TO WS-DBE-OPERATION
+                   CALL 'COMDBEL0' USING SQLCA
+                                         WS-DBE-PROGRAM
+                                         WS-DBE-SECTION
+                                         WS-DBE-TABLE
+                                         WS-DBE-OPERATION
+                                         WS-DBE-RESULT
+                   MOVE WS-DBE-MSG(1:79) TO WS-ERROR-MSG
+           END-EVALUATE
+           .
+       6500-EXIT.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      * 6600 - RECORD (OR REPLACE) THE USER'S ACTIVE SESSION ROW       *
+      *---------------------------------------------------------------*
+       6600-RECORD-SESSION.
+      *
+           IF WS-SESS-ROW-FOUND
+               EXEC SQL
+                   UPDATE AUTOSALE.ACTIVE_SESSION
+                   SET    TERMINAL_ID = :WS-TERM-ID,
+                          LOGON_TS = CURRENT TIMESTAMP,
+                          LAST_ACTIVITY_TS = CURRENT TIMESTAMP
+                   WHERE  USER_ID = :WS-IN-USER-ID
+               END-EXEC
+           ELSE
+               EXEC SQL
+                   INSERT INTO AUTOSALE.ACTIVE_SESSION
+                          (USER_ID, TERMINAL_ID, LOGON_TS,
+                           LAST_ACTIVITY_TS)
+                   VALUES (:WS-IN-USER-ID, :WS-TERM-ID,
+                           CURRENT TIMESTAMP, CURRENT TIMESTAMP)
+               END-EXEC
+           END-IF
+      *
+           IF SQLCODE NOT = 0
+               MOVE WS-MODULE-ID TO WS-DBE-PROGRAM
+               MOVE '6600-RECORD-SESSION' TO WS-DBE-SECTION
+               MOVE 'ACTIVE_SESSION' TO WS-DBE-TABLE
+               MOVE 'UPDATE' TO WS-DBE-OPERATION
+               CALL 'COMDBEL0' USING SQLCA
+                                     WS-DBE-PROGRAM
+                                     WS-DBE-SECTION
+                                     WS-DBE-TABLE
+                                     WS-DBE-OPERATION
+                                     WS-DBE-RESULT
+           END-IF
+           .
+       6600-EXIT.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
       * 7000 - UPDATE USER RECORD FOR SUCCESSFUL LOGIN                 *
       *        RESET FAILED ATTEMPTS, SET LAST_LOGIN_TS                *
       *---------------------------------------------------------------*
@@ -525,7 +737,15 @@
                TO WS-OUT-DEALER-CODE
            MOVE 'SIGN-ON SUCCESSFUL. WELCOME TO AUTOSALE.'
                TO WS-OUT-MSG-LINE1
-           MOVE SPACES TO WS-OUT-MSG-LINE2
+           IF WS-SESS-FLAGGED
+               STRING 'NOTE: THIS USER ID IS ALSO SIGNED ON AT '
+                      'TERMINAL '
+                      TERMINAL-ID OF DCLACTIVE-SESSION
+                   DELIMITED BY SIZE
+                   INTO WS-OUT-MSG-LINE2
+           ELSE
+               MOVE SPACES TO WS-OUT-MSG-LINE2
+           END-IF
            MOVE 'S' TO WS-OUT-STATUS
       *
       *    FORMAT SUCCESS MESSAGE USING COMMON MODULE
@@ -610,6 +830,61 @@
            .
        9100-EXIT.
            EXIT.
+      *
+      *---------------------------------------------------------------*
+      * 9200 - LOG A CONCURRENT-LOGON REJECTION VIA AUDIT MODULE       *
+      *---------------------------------------------------------------*
+       9200-LOG-SESSION-REJECT.
+      *
+           MOVE WS-IN-USER-ID TO WS-AUD-USER-ID
+           MOVE WS-MODULE-ID TO WS-AUD-PROGRAM-ID
+           MOVE 'CCR' TO WS-AUD-ACTION
+           MOVE 'ACTIVE_SESSION' TO WS-AUD-TABLE
+           MOVE WS-IN-USER-ID TO WS-AUD-KEY
+           MOVE SPACES TO WS-AUD-OLD-VAL
+           MOVE WS-ERROR-MSG TO WS-AUD-NEW-VAL
+      *
+           CALL 'COMLGEL0' USING WS-AUD-USER-ID
+                                  WS-AUD-PROGRAM-ID
+                                  WS-AUD-ACTION
+                                  WS-AUD-TABLE
+                                  WS-AUD-KEY
+                                  WS-AUD-OLD-VAL
+                                  WS-AUD-NEW-VAL
+                                  WS-AUD-RC
+                                  WS-AUD-MSG
+           .
+       9200-EXIT.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      * 9210 - LOG A CONCURRENT-LOGON FLAG (ALLOWED BUT NOTED)         *
+      *---------------------------------------------------------------*
+       9210-LOG-SESSION-FLAG.
+      *
+           MOVE WS-IN-USER-ID TO WS-AUD-USER-ID
+           MOVE WS-MODULE-ID TO WS-AUD-PROGRAM-ID
+           MOVE 'CCF' TO WS-AUD-ACTION
+           MOVE 'ACTIVE_SESSION' TO WS-AUD-TABLE
+           MOVE WS-IN-USER-ID TO WS-AUD-KEY
+           MOVE SPACES TO WS-AUD-OLD-VAL
+           STRING 'CONCURRENT LOGON ALLOWED - PRIOR TERMINAL '
+                  TERMINAL-ID OF DCLACTIVE-SESSION
+               DELIMITED BY SIZE
+               INTO WS-AUD-NEW-VAL
+      *
+           CALL 'COMLGEL0' USING WS-AUD-USER-ID
+                                  WS-AUD-PROGRAM-ID
+                                  WS-AUD-ACTION
+                                  WS-AUD-TABLE
+                                  WS-AUD-KEY
+                                  WS-AUD-OLD-VAL
+                                  WS-AUD-NEW-VAL
+                                  WS-AUD-RC
+                                  WS-AUD-MSG
+           .
+       9210-EXIT.
+           EXIT.
       ****************************************************************
       * END OF ADMSEC00                                              *
       ****************************************************************
