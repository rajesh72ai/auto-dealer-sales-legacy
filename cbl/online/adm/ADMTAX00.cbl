@@ -18,6 +18,12 @@
       * FUNCTIONS:  INQ - INQUIRY BY STATE/COUNTY/CITY               *
       *             ADD - ADD NEW TAX RATE RECORD                    *
       *             UPD - UPDATE EXISTING TAX RATE                   *
+      *             ASO - AS-OF-DATE INQUIRY (RECONSTRUCT THE RATE   *
+      *                   IN EFFECT ON A GIVEN PAST DATE FROM THE     *
+      *                   TAX_RATE_HISTORY AUDIT TRAIL)               *
+      *                                                              *
+      * TABLES:     AUTOSALE.TAX_RATE (SELECT/INSERT/UPDATE)         *
+      *             AUTOSALE.TAX_RATE_HISTORY (SELECT/INSERT)        *
       *                                                              *
       * CALLS:      COMTAXL0 - TEST TAX CALCULATION                 *
       *             COMLGEL0 - AUDIT LOGGING                         *
@@ -25,6 +31,11 @@
       *                                                              *
       * CHANGE LOG:                                                  *
       *   2026-03-29  INITIAL CREATION                               *
+      *   2026-08-09  UPD NOW INSERTS THE PRIOR RATE INTO A NEW      *
+      *               TAX_RATE_HISTORY TABLE INSTEAD OF SIMPLY       *
+      *               OVERWRITING IN PLACE, AND A NEW ASO FUNCTION   *
+      *               RECONSTRUCTS THE RATE IN EFFECT ON ANY PAST    *
+      *               DEAL DATE FROM THAT HISTORY.                   *
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -49,6 +60,10 @@
       *
            COPY DCLTAXRT.
       *
+      *    DCLGEN FOR TAX_RATE_HISTORY TABLE
+      *
+           COPY DCLTAXHS.
+      *
       *    INPUT MESSAGE LAYOUT
       *
        01  WS-INPUT-MSG.
@@ -59,6 +74,7 @@
                88  WS-FUNC-INQ                VALUE 'INQ'.
                88  WS-FUNC-ADD                VALUE 'ADD'.
                88  WS-FUNC-UPD                VALUE 'UPD'.
+               88  WS-FUNC-ASOF               VALUE 'ASO'.
            05  WS-IN-STATE-CODE     PIC X(02).
            05  WS-IN-COUNTY-CODE    PIC X(05).
            05  WS-IN-CITY-CODE      PIC X(05).
@@ -71,7 +87,8 @@
            05  WS-IN-EFF-DATE       PIC X(10).
            05  WS-IN-EXP-DATE       PIC X(10).
            05  WS-IN-USER-ID        PIC X(08).
-           05  FILLER               PIC X(100).
+           05  WS-IN-AS-OF-DATE     PIC X(10).
+           05  FILLER               PIC X(90).
       *
       *    OUTPUT MESSAGE LAYOUT
       *
@@ -119,6 +136,16 @@
            05  WS-COMBINED-RATE    PIC S9(01)V9(04) COMP-3 VALUE 0.
            05  WS-MAX-RATE         PIC S9(01)V9(04) COMP-3
                                                      VALUE 0.1500.
+           05  WS-OLD-STATE-RATE-NUM  PIC S9(01)V9(04) COMP-3 VALUE 0.
+           05  WS-OLD-COUNTY-RATE-NUM PIC S9(01)V9(04) COMP-3 VALUE 0.
+           05  WS-OLD-CITY-RATE-NUM   PIC S9(01)V9(04) COMP-3 VALUE 0.
+           05  WS-HIST-ID          PIC S9(09) COMP VALUE 0.
+           05  WS-HIST-FOUND-FLAG  PIC X(01) VALUE 'N'.
+               88  WS-HIST-FOUND             VALUE 'Y'.
+               88  WS-HIST-NOT-FOUND         VALUE 'N'.
+           05  WS-ASOF-MODE-FLAG   PIC X(01) VALUE 'N'.
+               88  WS-ASOF-MODE              VALUE 'Y'.
+               88  WS-NOT-ASOF-MODE          VALUE 'N'.
            05  WS-TEST-PRICE       PIC S9(09)V9(02) COMP-3
                                                      VALUE 30000.00.
            05  WS-TEST-TAX         PIC S9(09)V9(02) COMP-3 VALUE 0.
@@ -232,11 +259,13 @@
                    IF WS-NO-ERROR
                        PERFORM 5000-UPDATE-TAX-RATE
                    END-IF
+               WHEN WS-FUNC-ASOF
+                   PERFORM 3200-INQUIRY-AS-OF
                WHEN OTHER
                    MOVE 'Y' TO WS-ERROR-FLAG
                    STRING 'INVALID FUNCTION: '
                           WS-IN-FUNC-CODE
-                          '. USE INQ/ADD/UPD'
+                          '. USE INQ/ADD/UPD/ASO'
                        DELIMITED BY SIZE
                        INTO WS-ERROR-MSG
            END-EVALUATE
@@ -573,8 +602,22 @@
                MOVE WS-TEST-TOTAL TO WS-OUT-TEST-TOTAL
            END-IF
       *
-           MOVE 'TAX RATE RECORD DISPLAYED SUCCESSFULLY'
-               TO WS-OUT-MSG-LINE1
+           IF WS-ASOF-MODE
+               IF WS-HIST-FOUND
+                   STRING 'RATE AS OF ' WS-IN-AS-OF-DATE
+                          ' RECONSTRUCTED FROM TAX RATE HISTORY'
+                       DELIMITED BY SIZE
+                       INTO WS-OUT-MSG-LINE1
+               ELSE
+                   STRING 'RATE AS OF ' WS-IN-AS-OF-DATE
+                          ' - UNCHANGED SINCE THAT DATE'
+                       DELIMITED BY SIZE
+                       INTO WS-OUT-MSG-LINE1
+               END-IF
+           ELSE
+               MOVE 'TAX RATE RECORD DISPLAYED SUCCESSFULLY'
+                   TO WS-OUT-MSG-LINE1
+           END-IF
            STRING 'TEST: $30,000 SALE = TAX + FEES SHOWN ABOVE'
                DELIMITED BY SIZE
                INTO WS-OUT-MSG-LINE2
@@ -587,6 +630,161 @@
            EXIT.
       *
       *---------------------------------------------------------------*
+      * 3200 - AS-OF-DATE INQUIRY - RECONSTRUCT THE RATE IN EFFECT     *
+      *        FOR A PAST DEAL DATE FROM TAX_RATE AND THE HISTORY     *
+      *        TRAIL RECORDED BY 5500-INSERT-TAX-HISTORY               *
+      *---------------------------------------------------------------*
+       3200-INQUIRY-AS-OF.
+      *
+           IF WS-IN-STATE-CODE = SPACES
+               MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE 'STATE CODE IS REQUIRED FOR INQUIRY'
+                   TO WS-ERROR-MSG
+               GO TO 3200-EXIT
+           END-IF
+      *
+           IF WS-IN-COUNTY-CODE = SPACES
+               MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE 'COUNTY CODE IS REQUIRED FOR INQUIRY'
+                   TO WS-ERROR-MSG
+               GO TO 3200-EXIT
+           END-IF
+      *
+           IF WS-IN-CITY-CODE = SPACES
+               MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE 'CITY CODE IS REQUIRED FOR INQUIRY'
+                   TO WS-ERROR-MSG
+               GO TO 3200-EXIT
+           END-IF
+      *
+           IF WS-IN-AS-OF-DATE = SPACES
+               MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE 'AS-OF DATE IS REQUIRED (YYYY-MM-DD)'
+                   TO WS-ERROR-MSG
+               GO TO 3200-EXIT
+           END-IF
+      *
+      *    FIND THE DATED TAX_RATE ROW THAT WAS IN EFFECT ON THE
+      *    AS-OF DATE
+      *
+           EXEC SQL
+               SELECT STATE_CODE, COUNTY_CODE, CITY_CODE,
+                      STATE_RATE, COUNTY_RATE, CITY_RATE,
+                      DOC_FEE_MAX, TITLE_FEE, REG_FEE,
+                      EFFECTIVE_DATE, EXPIRY_DATE
+               INTO   :DCLTAX-RATE.STATE-CODE,
+                      :DCLTAX-RATE.COUNTY-CODE,
+                      :DCLTAX-RATE.CITY-CODE,
+                      :DCLTAX-RATE.STATE-RATE,
+                      :DCLTAX-RATE.COUNTY-RATE,
+                      :DCLTAX-RATE.CITY-RATE,
+                      :DCLTAX-RATE.DOC-FEE-MAX,
+                      :DCLTAX-RATE.TITLE-FEE,
+                      :DCLTAX-RATE.REG-FEE,
+                      :DCLTAX-RATE.EFFECTIVE-DATE,
+                      :DCLTAX-RATE.EXPIRY-DATE
+                          :NI-EXPIRY-DATE
+               FROM   AUTOSALE.TAX_RATE
+               WHERE  STATE_CODE  = :WS-IN-STATE-CODE
+               AND    COUNTY_CODE = :WS-IN-COUNTY-CODE
+               AND    CITY_CODE   = :WS-IN-CITY-CODE
+               AND    EFFECTIVE_DATE <= :WS-IN-AS-OF-DATE
+               AND    (EXPIRY_DATE IS NULL
+                       OR EXPIRY_DATE >= :WS-IN-AS-OF-DATE)
+               ORDER BY EFFECTIVE_DATE DESC
+               FETCH FIRST 1 ROW ONLY
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN +100
+                   MOVE 'Y' TO WS-ERROR-FLAG
+                   STRING 'NO TAX RATE WAS ON FILE AS OF '
+                          WS-IN-AS-OF-DATE ' FOR: '
+                          WS-IN-STATE-CODE '/'
+                          WS-IN-COUNTY-CODE '/'
+                          WS-IN-CITY-CODE
+                       DELIMITED BY SIZE
+                       INTO WS-ERROR-MSG
+                   GO TO 3200-EXIT
+               WHEN OTHER
+                   MOVE 'Y' TO WS-ERROR-FLAG
+                   MOVE WS-MODULE-ID TO WS-DBE-PROGRAM
+                   MOVE '3200-INQUIRY-AS-OF' TO WS-DBE-SECTION
+                   MOVE 'TAX_RATE' TO WS-DBE-TABLE
+                   MOVE 'SELECT' TO WS-DBE-OPERATION
+                   CALL 'COMDBEL0' USING SQLCA
+                                         WS-DBE-PROGRAM
+                                         WS-DBE-SECTION
+                                         WS-DBE-TABLE
+                                         WS-DBE-OPERATION
+                                         WS-DBE-RESULT
+                   MOVE WS-DBE-MSG(1:79) TO WS-ERROR-MSG
+                   GO TO 3200-EXIT
+           END-EVALUATE
+      *
+      *    THAT DATED ROW MAY SINCE HAVE BEEN CORRECTED BY A LATER
+      *    UPD - IF THE EARLIEST CHANGE ON OR AFTER THE AS-OF DATE IS
+      *    FOUND IN TAX_RATE_HISTORY, THE RATE THAT WAS ACTUALLY IN
+      *    EFFECT ON THE AS-OF DATE IS THE "OLD" RATE RECORDED BY
+      *    THAT CHANGE, NOT TODAY'S CURRENT VALUE
+      *
+           MOVE 'N' TO WS-HIST-FOUND-FLAG
+      *
+           EXEC SQL
+               SELECT OLD_STATE_RATE, OLD_COUNTY_RATE, OLD_CITY_RATE,
+                      CHANGED_BY, CHANGED_TS
+               INTO   :DCLTAX-RATE-HISTORY.OLD-STATE-RATE,
+                      :DCLTAX-RATE-HISTORY.OLD-COUNTY-RATE,
+                      :DCLTAX-RATE-HISTORY.OLD-CITY-RATE,
+                      :DCLTAX-RATE-HISTORY.CHANGED-BY,
+                      :DCLTAX-RATE-HISTORY.CHANGED-TS
+               FROM   AUTOSALE.TAX_RATE_HISTORY
+               WHERE  STATE_CODE     = :DCLTAX-RATE.STATE-CODE
+               AND    COUNTY_CODE    = :DCLTAX-RATE.COUNTY-CODE
+               AND    CITY_CODE      = :DCLTAX-RATE.CITY-CODE
+               AND    EFFECTIVE_DATE = :DCLTAX-RATE.EFFECTIVE-DATE
+               AND    CHANGED_TS    >= :WS-IN-AS-OF-DATE
+               ORDER BY CHANGED_TS ASC
+               FETCH FIRST 1 ROW ONLY
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                   SET WS-HIST-FOUND TO TRUE
+                   MOVE OLD-STATE-RATE OF DCLTAX-RATE-HISTORY
+                       TO STATE-RATE OF DCLTAX-RATE
+                   MOVE OLD-COUNTY-RATE OF DCLTAX-RATE-HISTORY
+                       TO COUNTY-RATE OF DCLTAX-RATE
+                   MOVE OLD-CITY-RATE OF DCLTAX-RATE-HISTORY
+                       TO CITY-RATE OF DCLTAX-RATE
+               WHEN +100
+                   SET WS-HIST-NOT-FOUND TO TRUE
+               WHEN OTHER
+                   MOVE 'Y' TO WS-ERROR-FLAG
+                   MOVE WS-MODULE-ID TO WS-DBE-PROGRAM
+                   MOVE '3200-INQUIRY-AS-OF' TO WS-DBE-SECTION
+                   MOVE 'TAX_RATE_HISTORY' TO WS-DBE-TABLE
+                   MOVE 'SELECT' TO WS-DBE-OPERATION
+                   CALL 'COMDBEL0' USING SQLCA
+                                         WS-DBE-PROGRAM
+                                         WS-DBE-SECTION
+                                         WS-DBE-TABLE
+                                         WS-DBE-OPERATION
+                                         WS-DBE-RESULT
+                   MOVE WS-DBE-MSG(1:79) TO WS-ERROR-MSG
+                   GO TO 3200-EXIT
+           END-EVALUATE
+      *
+           SET WS-ASOF-MODE TO TRUE
+           PERFORM 3100-FORMAT-INQUIRY-OUTPUT
+           SET WS-NOT-ASOF-MODE TO TRUE
+           .
+       3200-EXIT.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
       * 4000 - ADD NEW TAX RATE RECORD                                 *
       *---------------------------------------------------------------*
        4000-ADD-TAX-RATE.
@@ -681,9 +879,58 @@
            EXIT.
       *
       *---------------------------------------------------------------*
+      * 4200 - FETCH THE RATES CURRENTLY ON FILE FOR THIS DATED ROW   *
+      *        BEFORE THE UPDATE OVERWRITES THEM, SO THEY CAN BE      *
+      *        PRESERVED IN TAX_RATE_HISTORY                          *
+      *---------------------------------------------------------------*
+       4200-FETCH-OLD-RATES.
+      *
+           EXEC SQL
+               SELECT STATE_RATE, COUNTY_RATE, CITY_RATE
+               INTO   :WS-OLD-STATE-RATE-NUM,
+                      :WS-OLD-COUNTY-RATE-NUM,
+                      :WS-OLD-CITY-RATE-NUM
+               FROM   AUTOSALE.TAX_RATE
+               WHERE  STATE_CODE  = :WS-IN-STATE-CODE
+               AND    COUNTY_CODE = :WS-IN-COUNTY-CODE
+               AND    CITY_CODE   = :WS-IN-CITY-CODE
+               AND    EFFECTIVE_DATE = :WS-IN-EFF-DATE
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN +100
+                   MOVE 'Y' TO WS-ERROR-FLAG
+                   MOVE 'TAX RATE NOT FOUND FOR UPDATE'
+                       TO WS-ERROR-MSG
+               WHEN OTHER
+                   MOVE 'Y' TO WS-ERROR-FLAG
+                   MOVE WS-MODULE-ID TO WS-DBE-PROGRAM
+                   MOVE '4200-FETCH-OLD-RATES' TO WS-DBE-SECTION
+                   MOVE 'TAX_RATE' TO WS-DBE-TABLE
+                   MOVE 'SELECT' TO WS-DBE-OPERATION
+                   CALL 'COMDBEL0' USING SQLCA
+                                         WS-DBE-PROGRAM
+                                         WS-DBE-SECTION
+                                         WS-DBE-TABLE
+                                         WS-DBE-OPERATION
+                                         WS-DBE-RESULT
+                   MOVE WS-DBE-MSG(1:79) TO WS-ERROR-MSG
+           END-EVALUATE
+           .
+       4200-EXIT.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
       * 5000 - UPDATE EXISTING TAX RATE RECORD                         *
       *---------------------------------------------------------------*
        5000-UPDATE-TAX-RATE.
+      *
+           PERFORM 4200-FETCH-OLD-RATES
+           IF WS-HAS-ERROR
+               GO TO 5000-EXIT
+           END-IF
       *
            PERFORM 4100-POPULATE-DCLGEN
       *
@@ -718,6 +965,7 @@
                    CALL 'CBLTDLI' USING WS-IO-ISRT
                                         IO-PCB-MASK
                                         WS-OUTPUT-MSG
+                   PERFORM 5500-INSERT-TAX-HISTORY
                    PERFORM 9000-LOG-AUDIT
                WHEN +100
                    MOVE 'Y' TO WS-ERROR-FLAG
@@ -742,6 +990,82 @@
            EXIT.
       *
       *---------------------------------------------------------------*
+      * 5500 - INSERT TAX_RATE_HISTORY ROW FOR THE JUST-COMMITTED      *
+      *        UPDATE SO THE PRIOR RATE CAN BE RECONSTRUCTED LATER    *
+      *---------------------------------------------------------------*
+       5500-INSERT-TAX-HISTORY.
+      *
+           EXEC SQL
+               SELECT COALESCE(MAX(HIST_ID), 0) + 1
+               INTO   :WS-HIST-ID
+               FROM   AUTOSALE.TAX_RATE_HISTORY
+           END-EXEC
+      *
+           MOVE WS-HIST-ID           TO HIST-ID OF DCLTAX-RATE-HISTORY
+           MOVE WS-IN-STATE-CODE     TO STATE-CODE OF
+                                        DCLTAX-RATE-HISTORY
+           MOVE WS-IN-COUNTY-CODE    TO COUNTY-CODE OF
+                                        DCLTAX-RATE-HISTORY
+           MOVE WS-IN-CITY-CODE      TO CITY-CODE OF
+                                        DCLTAX-RATE-HISTORY
+           MOVE WS-IN-EFF-DATE       TO EFFECTIVE-DATE OF
+                                        DCLTAX-RATE-HISTORY
+           MOVE WS-OLD-STATE-RATE-NUM  TO OLD-STATE-RATE OF
+                                           DCLTAX-RATE-HISTORY
+           MOVE WS-STATE-RATE-NUM      TO NEW-STATE-RATE OF
+                                           DCLTAX-RATE-HISTORY
+           MOVE WS-OLD-COUNTY-RATE-NUM TO OLD-COUNTY-RATE OF
+                                           DCLTAX-RATE-HISTORY
+           MOVE WS-COUNTY-RATE-NUM     TO NEW-COUNTY-RATE OF
+                                           DCLTAX-RATE-HISTORY
+           MOVE WS-OLD-CITY-RATE-NUM   TO OLD-CITY-RATE OF
+                                           DCLTAX-RATE-HISTORY
+           MOVE WS-CITY-RATE-NUM       TO NEW-CITY-RATE OF
+                                           DCLTAX-RATE-HISTORY
+           MOVE WS-IN-USER-ID          TO CHANGED-BY OF
+                                           DCLTAX-RATE-HISTORY
+      *
+           EXEC SQL
+               INSERT INTO AUTOSALE.TAX_RATE_HISTORY
+               ( HIST_ID, STATE_CODE, COUNTY_CODE, CITY_CODE,
+                 EFFECTIVE_DATE,
+                 OLD_STATE_RATE, NEW_STATE_RATE,
+                 OLD_COUNTY_RATE, NEW_COUNTY_RATE,
+                 OLD_CITY_RATE, NEW_CITY_RATE,
+                 CHANGED_BY, CHANGED_TS )
+               VALUES
+               ( :DCLTAX-RATE-HISTORY.HIST-ID,
+                 :DCLTAX-RATE-HISTORY.STATE-CODE,
+                 :DCLTAX-RATE-HISTORY.COUNTY-CODE,
+                 :DCLTAX-RATE-HISTORY.CITY-CODE,
+                 :DCLTAX-RATE-HISTORY.EFFECTIVE-DATE,
+                 :DCLTAX-RATE-HISTORY.OLD-STATE-RATE,
+                 :DCLTAX-RATE-HISTORY.NEW-STATE-RATE,
+                 :DCLTAX-RATE-HISTORY.OLD-COUNTY-RATE,
+                 :DCLTAX-RATE-HISTORY.NEW-COUNTY-RATE,
+                 :DCLTAX-RATE-HISTORY.OLD-CITY-RATE,
+                 :DCLTAX-RATE-HISTORY.NEW-CITY-RATE,
+                 :DCLTAX-RATE-HISTORY.CHANGED-BY,
+                 CURRENT TIMESTAMP )
+           END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               MOVE WS-MODULE-ID TO WS-DBE-PROGRAM
+               MOVE '5500-INSERT-TAX-HISTORY' TO WS-DBE-SECTION
+               MOVE 'TAX_RATE_HISTORY' TO WS-DBE-TABLE
+               MOVE 'INSERT' TO WS-DBE-OPERATION
+               CALL 'COMDBEL0' USING SQLCA
+                                     WS-DBE-PROGRAM
+                                     WS-DBE-SECTION
+                                     WS-DBE-TABLE
+                                     WS-DBE-OPERATION
+                                     WS-DBE-RESULT
+           END-IF
+           .
+       5500-EXIT.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
       * 8000 - SEND ERROR RESPONSE                                     *
       *---------------------------------------------------------------*
        8000-SEND-ERROR.
