@@ -19,6 +19,8 @@
       *             ADD - ADD NEW MODEL RECORD                       *
       *             UPD - UPDATE EXISTING MODEL                      *
       *             LST - LIST BY MAKE CODE AND YEAR                 *
+      *             RLL - ROLLOVER ALL MODELS FOR A MAKE FROM A      *
+      *                   SOURCE MODEL YEAR TO A TARGET MODEL YEAR    *
       *                                                              *
       * CALLS:      COMMSGL0 - MESSAGE FORMATTING                   *
       *             COMLGEL0 - AUDIT LOGGING                         *
@@ -26,6 +28,9 @@
       *                                                              *
       * CHANGE LOG:                                                  *
       *   2026-03-29  INITIAL CREATION                               *
+      *   2026-08-09  ADDED RLL FUNCTION TO ROLL ALL MODELS FOR A     *
+      *               MAKE FROM A SOURCE YEAR TO A TARGET YEAR AND    *
+      *               FLAG THE NEW ROWS FOR PRICE-MASTER SETUP        *
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -61,6 +66,7 @@
                88  WS-FUNC-ADD                VALUE 'ADD'.
                88  WS-FUNC-UPD                VALUE 'UPD'.
                88  WS-FUNC-LST                VALUE 'LST'.
+               88  WS-FUNC-RLL                VALUE 'RLL'.
            05  WS-IN-MODEL-YEAR     PIC X(04).
            05  WS-IN-MAKE-CODE      PIC X(03).
            05  WS-IN-MODEL-CODE     PIC X(06).
@@ -77,7 +83,8 @@
            05  WS-IN-MPG-HWY        PIC X(03).
            05  WS-IN-ACTIVE         PIC X(01).
            05  WS-IN-USER-ID        PIC X(08).
-           05  FILLER               PIC X(50).
+           05  WS-IN-TARGET-YEAR    PIC X(04).
+           05  FILLER               PIC X(46).
       *
       *    OUTPUT MESSAGE LAYOUT
       *
@@ -102,9 +109,10 @@
            05  WS-OUT-MPG-CITY      PIC Z(2)9.
            05  WS-OUT-MPG-HWY       PIC Z(2)9.
            05  WS-OUT-ACTIVE        PIC X(01).
+           05  WS-OUT-PRICE-FLAG    PIC X(01).
            05  WS-OUT-MSG-LINE1     PIC X(79).
            05  WS-OUT-MSG-LINE2     PIC X(79).
-           05  FILLER               PIC X(50).
+           05  FILLER               PIC X(49).
       *
       *    LIST OUTPUT - UP TO 15 MODELS PER SCREEN
       *
@@ -142,6 +150,10 @@
            05  WS-ROWS-FETCHED     PIC 9(03) VALUE 0.
            05  WS-MIN-YEAR         PIC S9(04) COMP VALUE 1990.
            05  WS-MAX-YEAR         PIC S9(04) COMP VALUE 2030.
+           05  WS-TARGET-YEAR-NUM  PIC S9(04) COMP VALUE 0.
+           05  WS-FETCH-SQLCODE    PIC S9(09) COMP VALUE 0.
+           05  WS-ROWS-ROLLED      PIC 9(03) VALUE 0.
+           05  WS-ROWS-SKIPPED     PIC 9(03) VALUE 0.
       *
       *    VALID BODY STYLE CODES
       *
@@ -248,6 +260,28 @@
                ORDER BY MODEL_YEAR DESC, MODEL_CODE
                FETCH FIRST 15 ROWS ONLY
            END-EXEC.
+      *
+      *    CURSOR FOR MODEL-YEAR ROLLOVER BY MAKE/SOURCE YEAR
+      *
+           EXEC SQL
+               DECLARE ROLLOVER_CSR CURSOR FOR
+               SELECT MODEL_CODE,
+                      MODEL_NAME,
+                      BODY_STYLE,
+                      TRIM_LEVEL,
+                      ENGINE_TYPE,
+                      TRANSMISSION,
+                      DRIVE_TRAIN,
+                      EXTERIOR_COLORS,
+                      INTERIOR_COLORS,
+                      CURB_WEIGHT,
+                      FUEL_ECONOMY_CITY,
+                      FUEL_ECONOMY_HWY,
+                      ACTIVE_FLAG
+               FROM   AUTOSALE.MODEL_MASTER
+               WHERE  MODEL_YEAR = :WS-MODEL-YEAR-NUM
+               AND    MAKE_CODE  = :WS-IN-MAKE-CODE
+           END-EXEC.
       *
        LINKAGE SECTION.
       *
@@ -307,11 +341,13 @@
                    END-IF
                WHEN WS-FUNC-LST
                    PERFORM 6000-LIST-MODELS
+               WHEN WS-FUNC-RLL
+                   PERFORM 7000-ROLLOVER-MODELS
                WHEN OTHER
                    MOVE 'Y' TO WS-ERROR-FLAG
                    STRING 'INVALID FUNCTION: '
                           WS-IN-FUNC-CODE
-                          '. USE INQ/ADD/UPD/LST'
+                          '. USE INQ/ADD/UPD/LST/RLL'
                        DELIMITED BY SIZE
                        INTO WS-ERROR-MSG
            END-EVALUATE
@@ -493,7 +529,8 @@
                       ENGINE_TYPE, TRANSMISSION, DRIVE_TRAIN,
                       EXTERIOR_COLORS, INTERIOR_COLORS,
                       CURB_WEIGHT, FUEL_ECONOMY_CITY,
-                      FUEL_ECONOMY_HWY, ACTIVE_FLAG
+                      FUEL_ECONOMY_HWY, ACTIVE_FLAG,
+                      PRICE_SETUP_FLAG
                INTO   :DCLMODEL-MASTER.MODEL-YEAR,
                       :DCLMODEL-MASTER.MAKE-CODE,
                       :DCLMODEL-MASTER.MODEL-CODE,
@@ -513,7 +550,8 @@
                           :NI-MPG-CITY,
                       :DCLMODEL-MASTER.FUEL-ECONOMY-HWY
                           :NI-MPG-HWY,
-                      :DCLMODEL-MASTER.ACTIVE-FLAG
+                      :DCLMODEL-MASTER.ACTIVE-FLAG,
+                      :DCLMODEL-MASTER.PRICE-SETUP-FLAG
                FROM   AUTOSALE.MODEL_MASTER
                WHERE  MODEL_YEAR = :WS-MODEL-YEAR-NUM
                AND    MAKE_CODE  = :WS-IN-MAKE-CODE
@@ -642,6 +680,8 @@
            END-IF
       *
            MOVE ACTIVE-FLAG OF DCLMODEL-MASTER TO WS-OUT-ACTIVE
+           MOVE PRICE-SETUP-FLAG OF DCLMODEL-MASTER
+               TO WS-OUT-PRICE-FLAG
            MOVE 'MODEL RECORD DISPLAYED SUCCESSFULLY'
                TO WS-OUT-MSG-LINE1
            MOVE SPACES TO WS-OUT-MSG-LINE2
@@ -667,7 +707,8 @@
                  ENGINE_TYPE, TRANSMISSION, DRIVE_TRAIN,
                  EXTERIOR_COLORS, INTERIOR_COLORS,
                  CURB_WEIGHT, FUEL_ECONOMY_CITY,
-                 FUEL_ECONOMY_HWY, ACTIVE_FLAG, CREATED_TS )
+                 FUEL_ECONOMY_HWY, ACTIVE_FLAG,
+                 PRICE_SETUP_FLAG, CREATED_TS )
                VALUES
                ( :DCLMODEL-MASTER.MODEL-YEAR,
                  :DCLMODEL-MASTER.MAKE-CODE,
@@ -689,6 +730,7 @@
                  :DCLMODEL-MASTER.FUEL-ECONOMY-HWY
                      :NI-MPG-HWY,
                  :DCLMODEL-MASTER.ACTIVE-FLAG,
+                 :DCLMODEL-MASTER.PRICE-SETUP-FLAG,
                  CURRENT TIMESTAMP )
            END-EXEC
       *
@@ -824,6 +866,10 @@
                MOVE WS-IN-ACTIVE TO
                    ACTIVE-FLAG OF DCLMODEL-MASTER
            END-IF
+      *
+      *    ANY NEWLY ADDED MODEL ROW REQUIRES PRICE-MASTER SETUP
+      *
+           MOVE 'Y' TO PRICE-SETUP-FLAG OF DCLMODEL-MASTER
            .
        4100-EXIT.
            EXIT.
@@ -1018,6 +1064,211 @@
            EXIT.
       *
       *---------------------------------------------------------------*
+      * 7000 - ROLL ALL MODELS FOR A MAKE FROM A SOURCE MODEL YEAR     *
+      *        TO A TARGET MODEL YEAR, FLAGGING THE NEW ROWS FOR       *
+      *        PRICE-MASTER SETUP                                      *
+      *---------------------------------------------------------------*
+       7000-ROLLOVER-MODELS.
+      *
+           IF WS-IN-MODEL-YEAR NOT NUMERIC
+               MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE 'SOURCE MODEL YEAR MUST BE NUMERIC (YYYY)'
+                   TO WS-ERROR-MSG
+               GO TO 7000-EXIT
+           END-IF
+      *
+           MOVE WS-IN-MODEL-YEAR TO WS-MODEL-YEAR-NUM
+           IF WS-MODEL-YEAR-NUM < WS-MIN-YEAR
+           OR WS-MODEL-YEAR-NUM > WS-MAX-YEAR
+               MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE 'SOURCE MODEL YEAR MUST BE BETWEEN 1990 AND 2030'
+                   TO WS-ERROR-MSG
+               GO TO 7000-EXIT
+           END-IF
+      *
+           IF WS-IN-TARGET-YEAR NOT NUMERIC
+               MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE 'TARGET MODEL YEAR MUST BE NUMERIC (YYYY)'
+                   TO WS-ERROR-MSG
+               GO TO 7000-EXIT
+           END-IF
+      *
+           MOVE WS-IN-TARGET-YEAR TO WS-TARGET-YEAR-NUM
+           IF WS-TARGET-YEAR-NUM < WS-MIN-YEAR
+           OR WS-TARGET-YEAR-NUM > WS-MAX-YEAR
+               MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE 'TARGET MODEL YEAR MUST BE BETWEEN 1990 AND 2030'
+                   TO WS-ERROR-MSG
+               GO TO 7000-EXIT
+           END-IF
+      *
+           IF WS-TARGET-YEAR-NUM = WS-MODEL-YEAR-NUM
+               MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE 'TARGET MODEL YEAR MUST DIFFER FROM SOURCE YEAR'
+                   TO WS-ERROR-MSG
+               GO TO 7000-EXIT
+           END-IF
+      *
+           IF WS-IN-MAKE-CODE = SPACES
+               MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE 'MAKE CODE IS REQUIRED FOR ROLLOVER'
+                   TO WS-ERROR-MSG
+               GO TO 7000-EXIT
+           END-IF
+      *
+           MOVE 0 TO WS-ROWS-ROLLED
+           MOVE 0 TO WS-ROWS-SKIPPED
+           MOVE 0 TO WS-FETCH-SQLCODE
+      *
+           EXEC SQL
+               OPEN ROLLOVER_CSR
+           END-EXEC
+      *
+           IF SQLCODE NOT = 0
+               MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE 'ERROR OPENING ROLLOVER CURSOR'
+                   TO WS-ERROR-MSG
+               GO TO 7000-EXIT
+           END-IF
+      *
+           PERFORM 7100-FETCH-AND-COPY
+               UNTIL WS-FETCH-SQLCODE NOT = 0
+               OR WS-HAS-ERROR
+      *
+           EXEC SQL
+               CLOSE ROLLOVER_CSR
+           END-EXEC
+      *
+           IF WS-HAS-ERROR
+               GO TO 7000-EXIT
+           END-IF
+      *
+           IF WS-ROWS-ROLLED = 0 AND WS-ROWS-SKIPPED = 0
+               MOVE 'Y' TO WS-ERROR-FLAG
+               STRING 'NO MODELS FOUND FOR MAKE ' WS-IN-MAKE-CODE
+                      ' IN MODEL YEAR ' WS-IN-MODEL-YEAR
+                   DELIMITED BY SIZE
+                   INTO WS-ERROR-MSG
+               GO TO 7000-EXIT
+           END-IF
+      *
+           MOVE 450 TO WS-OUT-LL
+           MOVE 0 TO WS-OUT-ZZ
+           MOVE 'ASMDLI00' TO WS-OUT-MOD-NAME
+           MOVE 'RLL' TO WS-OUT-FUNC-CODE
+           MOVE WS-TARGET-YEAR-NUM TO WS-OUT-MODEL-YEAR
+           MOVE WS-IN-MAKE-CODE TO WS-OUT-MAKE-CODE
+           STRING 'ROLLED ' WS-ROWS-ROLLED ' MODEL(S) FOR MAKE '
+                  WS-IN-MAKE-CODE ' FROM ' WS-IN-MODEL-YEAR
+                  ' TO ' WS-IN-TARGET-YEAR
+               DELIMITED BY SIZE
+               INTO WS-OUT-MSG-LINE1
+           STRING WS-ROWS-SKIPPED
+                  ' MODEL(S) SKIPPED (ALREADY ON FILE)'
+               DELIMITED BY SIZE
+               INTO WS-OUT-MSG-LINE2
+           CALL 'CBLTDLI' USING WS-IO-ISRT
+                                IO-PCB-MASK
+                                WS-OUTPUT-MSG
+           PERFORM 9000-LOG-AUDIT
+           .
+       7000-EXIT.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      * 7100 - FETCH ONE SOURCE-YEAR MODEL AND COPY IT TO THE TARGET   *
+      *        MODEL YEAR, FLAGGED FOR PRICE-MASTER SETUP              *
+      *---------------------------------------------------------------*
+       7100-FETCH-AND-COPY.
+      *
+           EXEC SQL
+               FETCH ROLLOVER_CSR
+               INTO  :DCLMODEL-MASTER.MODEL-CODE,
+                     :DCLMODEL-MASTER.MODEL-NAME,
+                     :DCLMODEL-MASTER.BODY-STYLE,
+                     :DCLMODEL-MASTER.TRIM-LEVEL,
+                     :DCLMODEL-MASTER.ENGINE-TYPE,
+                     :DCLMODEL-MASTER.TRANSMISSION,
+                     :DCLMODEL-MASTER.DRIVE-TRAIN,
+                     :DCLMODEL-MASTER.EXTERIOR-COLORS
+                         :NI-EXT-COLORS,
+                     :DCLMODEL-MASTER.INTERIOR-COLORS
+                         :NI-INT-COLORS,
+                     :DCLMODEL-MASTER.CURB-WEIGHT
+                         :NI-CURB-WEIGHT,
+                     :DCLMODEL-MASTER.FUEL-ECONOMY-CITY
+                         :NI-MPG-CITY,
+                     :DCLMODEL-MASTER.FUEL-ECONOMY-HWY
+                         :NI-MPG-HWY,
+                     :DCLMODEL-MASTER.ACTIVE-FLAG
+           END-EXEC
+      *
+           MOVE SQLCODE TO WS-FETCH-SQLCODE
+      *
+           IF WS-FETCH-SQLCODE = 0
+               MOVE WS-TARGET-YEAR-NUM TO MODEL-YEAR OF DCLMODEL-MASTER
+               MOVE WS-IN-MAKE-CODE TO MAKE-CODE OF DCLMODEL-MASTER
+               MOVE 'Y' TO PRICE-SETUP-FLAG OF DCLMODEL-MASTER
+      *
+               EXEC SQL
+                   INSERT INTO AUTOSALE.MODEL_MASTER
+                   ( MODEL_YEAR, MAKE_CODE, MODEL_CODE,
+                     MODEL_NAME, BODY_STYLE, TRIM_LEVEL,
+                     ENGINE_TYPE, TRANSMISSION, DRIVE_TRAIN,
+                     EXTERIOR_COLORS, INTERIOR_COLORS,
+                     CURB_WEIGHT, FUEL_ECONOMY_CITY,
+                     FUEL_ECONOMY_HWY, ACTIVE_FLAG,
+                     PRICE_SETUP_FLAG, CREATED_TS )
+                   VALUES
+                   ( :DCLMODEL-MASTER.MODEL-YEAR,
+                     :DCLMODEL-MASTER.MAKE-CODE,
+                     :DCLMODEL-MASTER.MODEL-CODE,
+                     :DCLMODEL-MASTER.MODEL-NAME,
+                     :DCLMODEL-MASTER.BODY-STYLE,
+                     :DCLMODEL-MASTER.TRIM-LEVEL,
+                     :DCLMODEL-MASTER.ENGINE-TYPE,
+                     :DCLMODEL-MASTER.TRANSMISSION,
+                     :DCLMODEL-MASTER.DRIVE-TRAIN,
+                     :DCLMODEL-MASTER.EXTERIOR-COLORS
+                         :NI-EXT-COLORS,
+                     :DCLMODEL-MASTER.INTERIOR-COLORS
+                         :NI-INT-COLORS,
+                     :DCLMODEL-MASTER.CURB-WEIGHT
+                         :NI-CURB-WEIGHT,
+                     :DCLMODEL-MASTER.FUEL-ECONOMY-CITY
+                         :NI-MPG-CITY,
+                     :DCLMODEL-MASTER.FUEL-ECONOMY-HWY
+                         :NI-MPG-HWY,
+                     :DCLMODEL-MASTER.ACTIVE-FLAG,
+                     :DCLMODEL-MASTER.PRICE-SETUP-FLAG,
+                     CURRENT TIMESTAMP )
+               END-EXEC
+      *
+               EVALUATE SQLCODE
+                   WHEN 0
+                       ADD 1 TO WS-ROWS-ROLLED
+                   WHEN -803
+                       ADD 1 TO WS-ROWS-SKIPPED
+                   WHEN OTHER
+                       MOVE 'Y' TO WS-ERROR-FLAG
+                       MOVE WS-MODULE-ID TO WS-DBE-PROGRAM
+                       MOVE '7100-FETCH-AND-COPY' TO WS-DBE-SECTION
+                       MOVE 'MODEL_MASTER' TO WS-DBE-TABLE
+                       MOVE 'INSERT' TO WS-DBE-OPERATION
+                       CALL 'COMDBEL0' USING SQLCA
+                                             WS-DBE-PROGRAM
+                                             WS-DBE-SECTION
+                                             WS-DBE-TABLE
+                                             WS-DBE-OPERATION
+                                             WS-DBE-RESULT
+                       MOVE WS-DBE-MSG(1:79) TO WS-ERROR-MSG
+               END-EVALUATE
+           END-IF
+           .
+       7100-EXIT.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
       * 8000 - SEND ERROR RESPONSE                                     *
       *---------------------------------------------------------------*
        8000-SEND-ERROR.
@@ -1049,18 +1300,33 @@
                    MOVE 'INS' TO WS-AUD-ACTION
                WHEN WS-FUNC-UPD
                    MOVE 'UPD' TO WS-AUD-ACTION
+               WHEN WS-FUNC-RLL
+                   MOVE 'INS' TO WS-AUD-ACTION
                WHEN OTHER
                    MOVE 'INQ' TO WS-AUD-ACTION
            END-EVALUATE
       *
            MOVE 'MODEL_MASTER' TO WS-AUD-TABLE
-           STRING WS-IN-MODEL-YEAR ' '
-                  WS-IN-MAKE-CODE ' '
-                  WS-IN-MODEL-CODE
-               DELIMITED BY SIZE
-               INTO WS-AUD-KEY
-           MOVE SPACES TO WS-AUD-OLD-VAL
-           MOVE WS-IN-MODEL-NAME TO WS-AUD-NEW-VAL
+      *
+           IF WS-FUNC-RLL
+               STRING WS-IN-MAKE-CODE ' '
+                      WS-IN-MODEL-YEAR ' TO '
+                      WS-IN-TARGET-YEAR
+                   DELIMITED BY SIZE
+                   INTO WS-AUD-KEY
+               MOVE SPACES TO WS-AUD-OLD-VAL
+               STRING WS-ROWS-ROLLED ' MODEL(S) ROLLED'
+                   DELIMITED BY SIZE
+                   INTO WS-AUD-NEW-VAL
+           ELSE
+               STRING WS-IN-MODEL-YEAR ' '
+                      WS-IN-MAKE-CODE ' '
+                      WS-IN-MODEL-CODE
+                   DELIMITED BY SIZE
+                   INTO WS-AUD-KEY
+               MOVE SPACES TO WS-AUD-OLD-VAL
+               MOVE WS-IN-MODEL-NAME TO WS-AUD-NEW-VAL
+           END-IF
       *
            CALL 'COMLGEL0' USING WS-AUD-USER-ID
                                   WS-AUD-PROGRAM-ID
