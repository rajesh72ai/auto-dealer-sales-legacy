@@ -20,13 +20,23 @@
       *             UPD  - UPDATE EXISTING INCENTIVE                 *
       *             ACT  - ACTIVATE INCENTIVE                        *
       *             DEAC - DEACTIVATE INCENTIVE                      *
+      *             CONF - RECORD MANUFACTURER FUNDING CONFIRMATION  *
+      *             RECN - INCENTIVE FUNDING RECONCILIATION VIEW     *
       *                                                              *
       * CALLS:      COMLGEL0 - AUDIT LOGGING                        *
       *             COMDBEL0 - DB2 ERROR HANDLING                    *
       *             COMFMTL0 - FORMAT CURRENCY                       *
       *                                                              *
+      * TABLES:     AUTOSALE.INCENTIVE_PROGRAM  (SELECT/INSERT/UPD)  *
+      *             AUTOSALE.INCENTIVE_APPLIED  (SELECT)             *
+      *             AUTOSALE.INCENTIVE_FUNDING  (SELECT/INSERT)      *
+      *                                                              *
       * CHANGE LOG:                                                  *
       *   2026-03-29  INITIAL CREATION                               *
+      *   2026-08-09  ADDED CONF/RECN - MANUFACTURER FUNDING         *
+      *               CONFIRMATIONS ARE RECORDED AGAINST CLAIMED     *
+      *               INCENTIVE_APPLIED TOTALS AND RECONCILED TO     *
+      *               SHOW OUTSTANDING UNFUNDED INCENTIVE DOLLARS.   *
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -51,6 +61,10 @@
       *
            COPY DCLINCPG.
       *
+      *    DCLGEN FOR INCENTIVE_FUNDING TABLE
+      *
+           COPY DCLINFND.
+      *
       *    INPUT MESSAGE LAYOUT
       *
        01  WS-INPUT-MSG.
@@ -63,6 +77,8 @@
                88  WS-FUNC-UPD                VALUE 'UPD '.
                88  WS-FUNC-ACT                VALUE 'ACT '.
                88  WS-FUNC-DEAC               VALUE 'DEAC'.
+               88  WS-FUNC-CONF               VALUE 'CONF'.
+               88  WS-FUNC-RECN               VALUE 'RECN'.
            05  WS-IN-INCENT-ID      PIC X(10).
            05  WS-IN-INCENT-NAME    PIC X(60).
            05  WS-IN-INCENT-TYPE    PIC X(02).
@@ -77,7 +93,9 @@
            05  WS-IN-MAX-UNITS      PIC X(08).
            05  WS-IN-STACKABLE      PIC X(01).
            05  WS-IN-USER-ID        PIC X(08).
-           05  FILLER               PIC X(50).
+           05  WS-IN-CONFIRM-AMT    PIC X(12).
+           05  WS-IN-CONFIRM-DATE   PIC X(10).
+           05  FILLER               PIC X(28).
       *
       *    OUTPUT MESSAGE LAYOUT
       *
@@ -104,6 +122,11 @@
            05  WS-OUT-STACKABLE     PIC X(01).
            05  WS-OUT-ACTIVE        PIC X(01).
            05  WS-OUT-STATUS-DESC   PIC X(10).
+           05  WS-OUT-CLAIMED-AMT   PIC $$$,$$$,$$9.99.
+           05  WS-OUT-CONFIRMED-AMT PIC $$$,$$$,$$9.99.
+           05  WS-OUT-VARIANCE-AMT  PIC -$$,$$$,$$9.99.
+           05  WS-OUT-CONFIRM-DATE  PIC X(10).
+           05  WS-OUT-FUNDING-CNT   PIC ZZ9.
            05  WS-OUT-MSG-LINE1     PIC X(79).
            05  WS-OUT-MSG-LINE2     PIC X(79).
            05  FILLER               PIC X(30).
@@ -120,6 +143,12 @@
            05  WS-RATE-OVR-NUM     PIC S9(02)V9(03) COMP-3 VALUE 0.
            05  WS-MAX-UNITS-NUM    PIC S9(09) COMP VALUE 0.
            05  WS-UNITS-REMAIN     PIC S9(09) COMP VALUE 0.
+           05  WS-COUNT-NUM        PIC S9(09) COMP VALUE 0.
+           05  WS-NEXT-FUNDING-ID  PIC S9(09) COMP VALUE 0.
+           05  WS-CLAIMED-AMT-NUM  PIC S9(07)V9(02) COMP-3 VALUE 0.
+           05  WS-CONFIRM-AMT-NUM  PIC S9(07)V9(02) COMP-3 VALUE 0.
+           05  WS-VARIANCE-AMT-NUM PIC S9(07)V9(02) COMP-3 VALUE 0.
+           05  WS-FUNDING-CNT-NUM  PIC S9(09) COMP VALUE 0.
       *
       *    NULL INDICATORS
       *
@@ -220,6 +249,8 @@
            EVALUATE TRUE
                WHEN WS-FUNC-INQ
                    PERFORM 3000-INQUIRY
+               WHEN WS-FUNC-RECN
+                   PERFORM 3500-RECONCILE-INCENTIVE
                WHEN WS-FUNC-ADD
                    PERFORM 2000-VALIDATE-INPUT
                    IF WS-NO-ERROR
@@ -234,11 +265,13 @@
                    PERFORM 6000-ACTIVATE-INCENTIVE
                WHEN WS-FUNC-DEAC
                    PERFORM 7000-DEACTIVATE-INCENTIVE
+               WHEN WS-FUNC-CONF
+                   PERFORM 6500-CONFIRM-FUNDING
                WHEN OTHER
                    MOVE 'Y' TO WS-ERROR-FLAG
                    STRING 'INVALID FUNCTION: '
                           WS-IN-FUNC-CODE
-                          '. USE INQ/ADD/UPD/ACT/DEAC'
+                          '. USE INQ/ADD/UPD/ACT/DEAC/CONF/RECN'
                        DELIMITED BY SIZE
                        INTO WS-ERROR-MSG
            END-EVALUATE
@@ -586,6 +619,142 @@
            EXIT.
       *
       *---------------------------------------------------------------*
+      * 3500 - RECONCILE CLAIMED VS MANUFACTURER-CONFIRMED FUNDING     *
+      *---------------------------------------------------------------*
+       3500-RECONCILE-INCENTIVE.
+      *
+           IF WS-IN-INCENT-ID = SPACES
+               MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE 'INCENTIVE ID IS REQUIRED FOR RECONCILIATION'
+                   TO WS-ERROR-MSG
+               GO TO 3500-EXIT
+           END-IF
+      *
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO   :WS-COUNT-NUM
+               FROM   AUTOSALE.INCENTIVE_PROGRAM
+               WHERE  INCENTIVE_ID = :WS-IN-INCENT-ID
+           END-EXEC
+      *
+           IF SQLCODE NOT = 0
+               MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE WS-MODULE-ID TO WS-DBE-PROGRAM
+               MOVE '3500-RECONCILE' TO WS-DBE-SECTION
+               MOVE 'INCENTIVE_PROGRAM' TO WS-DBE-TABLE
+               MOVE 'SELECT' TO WS-DBE-OPERATION
+               CALL 'COMDBEL0' USING SQLCA
+                                     WS-DBE-PROGRAM
+                                     WS-DBE-SECTION
+                                     WS-DBE-TABLE
+                                     WS-DBE-OPERATION
+                                     WS-DBE-RESULT
+               MOVE WS-DBE-MSG(1:79) TO WS-ERROR-MSG
+               GO TO 3500-EXIT
+           END-IF
+      *
+           IF WS-COUNT-NUM = 0
+               MOVE 'Y' TO WS-ERROR-FLAG
+               STRING 'INCENTIVE NOT FOUND: '
+                      WS-IN-INCENT-ID
+                   DELIMITED BY SIZE
+                   INTO WS-ERROR-MSG
+               GO TO 3500-EXIT
+           END-IF
+      *
+      *    TOTAL CLAIMED AGAINST THE INCENTIVE TO DATE
+      *
+           EXEC SQL
+               SELECT COALESCE(SUM(AMOUNT_APPLIED), 0)
+               INTO   :WS-CLAIMED-AMT-NUM
+               FROM   AUTOSALE.INCENTIVE_APPLIED
+               WHERE  INCENTIVE_ID = :WS-IN-INCENT-ID
+           END-EXEC
+      *
+           IF SQLCODE NOT = 0
+               MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE WS-MODULE-ID TO WS-DBE-PROGRAM
+               MOVE '3500-RECONCILE' TO WS-DBE-SECTION
+               MOVE 'INCENTIVE_APPLIED' TO WS-DBE-TABLE
+               MOVE 'SELECT' TO WS-DBE-OPERATION
+               CALL 'COMDBEL0' USING SQLCA
+                                     WS-DBE-PROGRAM
+                                     WS-DBE-SECTION
+                                     WS-DBE-TABLE
+                                     WS-DBE-OPERATION
+                                     WS-DBE-RESULT
+               MOVE WS-DBE-MSG(1:79) TO WS-ERROR-MSG
+               GO TO 3500-EXIT
+           END-IF
+      *
+      *    TOTAL CONFIRMED BY THE MANUFACTURER TO DATE
+      *
+           EXEC SQL
+               SELECT COALESCE(SUM(CONFIRMED_AMOUNT), 0), COUNT(*)
+               INTO   :WS-CONFIRM-AMT-NUM, :WS-FUNDING-CNT-NUM
+               FROM   AUTOSALE.INCENTIVE_FUNDING
+               WHERE  INCENTIVE_ID = :WS-IN-INCENT-ID
+           END-EXEC
+      *
+           IF SQLCODE NOT = 0
+               MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE WS-MODULE-ID TO WS-DBE-PROGRAM
+               MOVE '3500-RECONCILE' TO WS-DBE-SECTION
+               MOVE 'INCENTIVE_FUNDING' TO WS-DBE-TABLE
+               MOVE 'SELECT' TO WS-DBE-OPERATION
+               CALL 'COMDBEL0' USING SQLCA
+                                     WS-DBE-PROGRAM
+                                     WS-DBE-SECTION
+                                     WS-DBE-TABLE
+                                     WS-DBE-OPERATION
+                                     WS-DBE-RESULT
+               MOVE WS-DBE-MSG(1:79) TO WS-ERROR-MSG
+               GO TO 3500-EXIT
+           END-IF
+      *
+      *    VARIANCE = CONFIRMED MINUS CLAIMED. NEGATIVE MEANS THE
+      *    MANUFACTURER HAS NOT YET FUNDED ALL OF WHAT WE CLAIMED -
+      *    THAT AMOUNT IS AN OUTSTANDING RECEIVABLE TO US.
+      *
+           COMPUTE WS-VARIANCE-AMT-NUM =
+               WS-CONFIRM-AMT-NUM - WS-CLAIMED-AMT-NUM
+      *
+           MOVE 600 TO WS-OUT-LL
+           MOVE 0 TO WS-OUT-ZZ
+           MOVE 'ASINCI00' TO WS-OUT-MOD-NAME
+           MOVE 'RECN' TO WS-OUT-FUNC-CODE
+           MOVE WS-IN-INCENT-ID TO WS-OUT-INCENT-ID
+           MOVE WS-CLAIMED-AMT-NUM TO WS-OUT-CLAIMED-AMT
+           MOVE WS-CONFIRM-AMT-NUM TO WS-OUT-CONFIRMED-AMT
+           MOVE WS-VARIANCE-AMT-NUM TO WS-OUT-VARIANCE-AMT
+           MOVE WS-FUNDING-CNT-NUM TO WS-OUT-FUNDING-CNT
+      *
+           IF WS-VARIANCE-AMT-NUM < 0
+               STRING 'UNFUNDED RECEIVABLE OUTSTANDING ON THIS '
+                      'INCENTIVE - MANUFACTURER OWES DIFFERENCE'
+                   DELIMITED BY SIZE
+                   INTO WS-OUT-MSG-LINE1
+           ELSE
+               IF WS-VARIANCE-AMT-NUM > 0
+                   STRING 'MANUFACTURER HAS CONFIRMED MORE THAN '
+                          'WAS CLAIMED - REVIEW FOR OVERPAYMENT'
+                       DELIMITED BY SIZE
+                       INTO WS-OUT-MSG-LINE1
+               ELSE
+                   MOVE 'CLAIMED AND CONFIRMED AMOUNTS RECONCILE'
+                       TO WS-OUT-MSG-LINE1
+               END-IF
+           END-IF
+           MOVE SPACES TO WS-OUT-MSG-LINE2
+      *
+           CALL 'CBLTDLI' USING WS-IO-ISRT
+                                IO-PCB-MASK
+                                WS-OUTPUT-MSG
+           .
+       3500-EXIT.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
       * 4000 - ADD NEW INCENTIVE PROGRAM                               *
       *---------------------------------------------------------------*
        4000-ADD-INCENTIVE.
@@ -920,6 +1089,193 @@
            EXIT.
       *
       *---------------------------------------------------------------*
+      * 6500 - RECORD MANUFACTURER FUNDING CONFIRMATION                *
+      *---------------------------------------------------------------*
+       6500-CONFIRM-FUNDING.
+      *
+           IF WS-IN-INCENT-ID = SPACES
+               MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE 'INCENTIVE ID IS REQUIRED FOR CONFIRM'
+                   TO WS-ERROR-MSG
+               GO TO 6500-EXIT
+           END-IF
+      *
+           IF WS-IN-CONFIRM-AMT = SPACES
+               MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE 'CONFIRMED AMOUNT IS REQUIRED'
+                   TO WS-ERROR-MSG
+               GO TO 6500-EXIT
+           END-IF
+      *
+           IF WS-IN-CONFIRM-DATE = SPACES
+               MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE 'CONFIRMED DATE IS REQUIRED (YYYY-MM-DD)'
+                   TO WS-ERROR-MSG
+               GO TO 6500-EXIT
+           END-IF
+      *
+           COMPUTE WS-CONFIRM-AMT-NUM =
+               FUNCTION NUMVAL(WS-IN-CONFIRM-AMT)
+      *
+           IF WS-CONFIRM-AMT-NUM < 0
+               MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE 'CONFIRMED AMOUNT MAY NOT BE NEGATIVE'
+                   TO WS-ERROR-MSG
+               GO TO 6500-EXIT
+           END-IF
+      *
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO   :WS-COUNT-NUM
+               FROM   AUTOSALE.INCENTIVE_PROGRAM
+               WHERE  INCENTIVE_ID = :WS-IN-INCENT-ID
+           END-EXEC
+      *
+           IF SQLCODE NOT = 0
+               MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE WS-MODULE-ID TO WS-DBE-PROGRAM
+               MOVE '6500-CONFIRM' TO WS-DBE-SECTION
+               MOVE 'INCENTIVE_PROGRAM' TO WS-DBE-TABLE
+               MOVE 'SELECT' TO WS-DBE-OPERATION
+               CALL 'COMDBEL0' USING SQLCA
+                                     WS-DBE-PROGRAM
+                                     WS-DBE-SECTION
+                                     WS-DBE-TABLE
+                                     WS-DBE-OPERATION
+                                     WS-DBE-RESULT
+               MOVE WS-DBE-MSG(1:79) TO WS-ERROR-MSG
+               GO TO 6500-EXIT
+           END-IF
+      *
+           IF WS-COUNT-NUM = 0
+               MOVE 'Y' TO WS-ERROR-FLAG
+               STRING 'INCENTIVE NOT FOUND: '
+                      WS-IN-INCENT-ID
+                   DELIMITED BY SIZE
+                   INTO WS-ERROR-MSG
+               GO TO 6500-EXIT
+           END-IF
+      *
+      *    CLAIMED AMOUNT IS THE TOTAL APPLIED AGAINST THIS INCENTIVE
+      *    TO DATE - THE MANUFACTURER CONFIRMATION IS RECORDED AGAINST
+      *    THAT RUNNING TOTAL, NOT AGAINST A SINGLE DEAL.
+      *
+           EXEC SQL
+               SELECT COALESCE(SUM(AMOUNT_APPLIED), 0)
+               INTO   :WS-CLAIMED-AMT-NUM
+               FROM   AUTOSALE.INCENTIVE_APPLIED
+               WHERE  INCENTIVE_ID = :WS-IN-INCENT-ID
+           END-EXEC
+      *
+           IF SQLCODE NOT = 0
+               MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE WS-MODULE-ID TO WS-DBE-PROGRAM
+               MOVE '6500-CONFIRM' TO WS-DBE-SECTION
+               MOVE 'INCENTIVE_APPLIED' TO WS-DBE-TABLE
+               MOVE 'SELECT' TO WS-DBE-OPERATION
+               CALL 'COMDBEL0' USING SQLCA
+                                     WS-DBE-PROGRAM
+                                     WS-DBE-SECTION
+                                     WS-DBE-TABLE
+                                     WS-DBE-OPERATION
+                                     WS-DBE-RESULT
+               MOVE WS-DBE-MSG(1:79) TO WS-ERROR-MSG
+               GO TO 6500-EXIT
+           END-IF
+      *
+           COMPUTE WS-VARIANCE-AMT-NUM =
+               WS-CONFIRM-AMT-NUM - WS-CLAIMED-AMT-NUM
+      *
+           EXEC SQL
+               SELECT COALESCE(MAX(FUNDING_ID), 0) + 1
+               INTO   :WS-NEXT-FUNDING-ID
+               FROM   AUTOSALE.INCENTIVE_FUNDING
+           END-EXEC
+      *
+           MOVE WS-NEXT-FUNDING-ID TO FUNDING-ID OF DCLINCENTIVE-FUNDING
+           MOVE WS-IN-INCENT-ID TO INCENTIVE-ID OF DCLINCENTIVE-FUNDING
+           MOVE WS-CLAIMED-AMT-NUM
+               TO CLAIMED-AMOUNT OF DCLINCENTIVE-FUNDING
+           MOVE WS-CONFIRM-AMT-NUM
+               TO CONFIRMED-AMOUNT OF DCLINCENTIVE-FUNDING
+           MOVE WS-VARIANCE-AMT-NUM
+               TO VARIANCE-AMOUNT OF DCLINCENTIVE-FUNDING
+           MOVE WS-IN-CONFIRM-DATE
+               TO CONFIRMED-DATE OF DCLINCENTIVE-FUNDING
+           MOVE WS-IN-USER-ID TO CONFIRMED-BY OF DCLINCENTIVE-FUNDING
+      *
+           EXEC SQL
+               INSERT INTO AUTOSALE.INCENTIVE_FUNDING
+               ( FUNDING_ID, INCENTIVE_ID,
+                 CLAIMED_AMOUNT, CONFIRMED_AMOUNT,
+                 VARIANCE_AMOUNT, CONFIRMED_DATE,
+                 CONFIRMED_BY, CREATED_TS )
+               VALUES
+               ( :DCLINCENTIVE-FUNDING.FUNDING-ID,
+                 :DCLINCENTIVE-FUNDING.INCENTIVE-ID,
+                 :DCLINCENTIVE-FUNDING.CLAIMED-AMOUNT,
+                 :DCLINCENTIVE-FUNDING.CONFIRMED-AMOUNT,
+                 :DCLINCENTIVE-FUNDING.VARIANCE-AMOUNT,
+                 :DCLINCENTIVE-FUNDING.CONFIRMED-DATE,
+                 :DCLINCENTIVE-FUNDING.CONFIRMED-BY,
+                 CURRENT TIMESTAMP )
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE 600 TO WS-OUT-LL
+                   MOVE 0 TO WS-OUT-ZZ
+                   MOVE 'ASINCI00' TO WS-OUT-MOD-NAME
+                   MOVE 'CONF' TO WS-OUT-FUNC-CODE
+                   MOVE WS-IN-INCENT-ID TO WS-OUT-INCENT-ID
+                   MOVE WS-CLAIMED-AMT-NUM TO WS-OUT-CLAIMED-AMT
+                   MOVE WS-CONFIRM-AMT-NUM TO WS-OUT-CONFIRMED-AMT
+                   MOVE WS-VARIANCE-AMT-NUM TO WS-OUT-VARIANCE-AMT
+                   MOVE WS-IN-CONFIRM-DATE TO WS-OUT-CONFIRM-DATE
+                   STRING 'FUNDING CONFIRMATION RECORDED FOR '
+                          WS-IN-INCENT-ID
+                       DELIMITED BY SIZE
+                       INTO WS-OUT-MSG-LINE1
+                   MOVE SPACES TO WS-OUT-MSG-LINE2
+                   CALL 'CBLTDLI' USING WS-IO-ISRT
+                                        IO-PCB-MASK
+                                        WS-OUTPUT-MSG
+      *
+                   MOVE WS-IN-USER-ID TO WS-AUD-USER-ID
+                   MOVE WS-MODULE-ID TO WS-AUD-PROGRAM-ID
+                   MOVE 'INS' TO WS-AUD-ACTION
+                   MOVE 'INCENTIVE_FUNDING' TO WS-AUD-TABLE
+                   MOVE WS-IN-INCENT-ID TO WS-AUD-KEY
+                   MOVE SPACES TO WS-AUD-OLD-VAL
+                   MOVE WS-IN-CONFIRM-AMT TO WS-AUD-NEW-VAL
+                   CALL 'COMLGEL0' USING WS-AUD-USER-ID
+                                          WS-AUD-PROGRAM-ID
+                                          WS-AUD-ACTION
+                                          WS-AUD-TABLE
+                                          WS-AUD-KEY
+                                          WS-AUD-OLD-VAL
+                                          WS-AUD-NEW-VAL
+                                          WS-AUD-RC
+                                          WS-AUD-MSG
+               WHEN OTHER
+                   MOVE 'Y' TO WS-ERROR-FLAG
+                   MOVE WS-MODULE-ID TO WS-DBE-PROGRAM
+                   MOVE '6500-CONFIRM' TO WS-DBE-SECTION
+                   MOVE 'INCENTIVE_FUNDING' TO WS-DBE-TABLE
+                   MOVE 'INSERT' TO WS-DBE-OPERATION
+                   CALL 'COMDBEL0' USING SQLCA
+                                         WS-DBE-PROGRAM
+                                         WS-DBE-SECTION
+                                         WS-DBE-TABLE
+                                         WS-DBE-OPERATION
+                                         WS-DBE-RESULT
+                   MOVE WS-DBE-MSG(1:79) TO WS-ERROR-MSG
+           END-EVALUATE
+           .
+       6500-EXIT.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
       * 7000 - DEACTIVATE INCENTIVE PROGRAM                            *
       *---------------------------------------------------------------*
        7000-DEACTIVATE-INCENTIVE.
