@@ -19,6 +19,7 @@
       * FUNCTIONS:  INQ - INQUIRY BY YEAR/MAKE/MODEL                 *
       *             ADD - ADD NEW PRICE RECORD                       *
       *             UPD - UPDATE EXISTING PRICE                      *
+      *             APV - APPROVE/REJECT A PENDING PRICE CHANGE      *
       *                                                              *
       * CALLS:      COMFMTL0 - FORMAT CURRENCY                      *
       *             COMLGEL0 - AUDIT LOGGING                         *
@@ -26,6 +27,12 @@
       *                                                              *
       * CHANGE LOG:                                                  *
       *   2026-03-29  INITIAL CREATION                               *
+      *   2026-08-09  ADD/UPD PRICE CHANGES THAT EXCEED A            *
+      *               CONFIGURABLE DOLLAR OR PERCENTAGE DELTA FROM   *
+      *               THE CURRENT ACTIVE PRICE NOW ROUTE TO A        *
+      *               PENDING STATUS REQUIRING A SECOND USER'S       *
+      *               APPROVAL (APV FUNCTION) BEFORE THE PRICE_      *
+      *               MASTER ROW GOES ACTIVE                         *
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -50,6 +57,14 @@
       *
            COPY DCLPRICE.
       *
+      *    DCLGEN FOR PRICE_APPROVAL TABLE
+      *
+           COPY DCLPRAPV.
+      *
+      *    DCLGEN FOR SYSTEM_CONFIG TABLE (CONFIGURABLE THRESHOLDS)
+      *
+           COPY DCLSYSCF.
+      *
       *    INPUT MESSAGE LAYOUT
       *
        01  WS-INPUT-MSG.
@@ -60,6 +75,7 @@
                88  WS-FUNC-INQ                VALUE 'INQ'.
                88  WS-FUNC-ADD                VALUE 'ADD'.
                88  WS-FUNC-UPD                VALUE 'UPD'.
+               88  WS-FUNC-APV                VALUE 'APV'.
            05  WS-IN-MODEL-YEAR     PIC X(04).
            05  WS-IN-MAKE-CODE      PIC X(03).
            05  WS-IN-MODEL-CODE     PIC X(06).
@@ -72,7 +88,10 @@
            05  WS-IN-EFF-DATE       PIC X(10).
            05  WS-IN-EXP-DATE       PIC X(10).
            05  WS-IN-USER-ID        PIC X(08).
-           05  FILLER               PIC X(100).
+           05  WS-IN-APV-ACTION     PIC X(02).
+               88  WS-APV-APPROVE             VALUE 'AP'.
+               88  WS-APV-REJECT              VALUE 'RJ'.
+           05  FILLER               PIC X(98).
       *
       *    OUTPUT MESSAGE LAYOUT
       *
@@ -94,6 +113,7 @@
            05  WS-OUT-EXP-DATE      PIC X(10).
            05  WS-OUT-MARGIN        PIC $$$,$$$,$$9.99.
            05  WS-OUT-MARGIN-PCT    PIC Z9.99.
+           05  WS-OUT-PRICE-STATUS  PIC X(01).
            05  WS-OUT-MSG-LINE1     PIC X(79).
            05  WS-OUT-MSG-LINE2     PIC X(79).
       *
@@ -106,7 +126,7 @@
                10  WS-OUT-HIST-MSRP
                                     PIC $$$,$$$,$$9.99.
                10  WS-OUT-HIST-INV PIC $$$,$$$,$$9.99.
-           05  FILLER               PIC X(20).
+           05  FILLER               PIC X(19).
       *
       *    WORK FIELDS
       *
@@ -126,12 +146,23 @@
            05  WS-MARGIN-PCT-WORK  PIC S9(03)V9(02) COMP-3 VALUE 0.
            05  WS-HIST-IDX         PIC 9(02) VALUE 0.
            05  WS-HIST-COUNT       PIC 9(02) VALUE 0.
+           05  WS-BASELINE-FLAG    PIC X(01) VALUE 'N'.
+               88  WS-HAS-BASELINE           VALUE 'Y'.
+           05  WS-OLD-MSRP-NUM     PIC S9(09)V9(02) COMP-3 VALUE 0.
+           05  WS-DELTA-AMT-NUM    PIC S9(09)V9(02) COMP-3 VALUE 0.
+           05  WS-DELTA-PCT-NUM    PIC S9(03)V9(02) COMP-3 VALUE 0.
+           05  WS-THRESH-AMT-NUM   PIC S9(09)V9(02) COMP-3 VALUE 0.
+           05  WS-THRESH-PCT-NUM   PIC S9(03)V9(02) COMP-3 VALUE 0.
+           05  WS-NEXT-APV-ID      PIC S9(09) COMP VALUE 0.
+           05  WS-APV-ID-NUM       PIC S9(09) COMP VALUE 0.
+           05  WS-REQUESTED-BY     PIC X(08).
       *
       *    NULL INDICATORS
       *
        01  WS-NULL-IND.
            05  NI-EXPIRY-DATE       PIC S9(04) COMP VALUE 0.
            05  NI-HIST-EXP          PIC S9(04) COMP VALUE 0.
+           05  NI-NEW-EXPIRY-DATE   PIC S9(04) COMP VALUE 0.
       *
       *    HISTORY CURSOR WORK FIELDS
       *
@@ -241,11 +272,13 @@
                    IF WS-NO-ERROR
                        PERFORM 5000-UPDATE-PRICE
                    END-IF
+               WHEN WS-FUNC-APV
+                   PERFORM 6000-PROCESS-APPROVAL
                WHEN OTHER
                    MOVE 'Y' TO WS-ERROR-FLAG
                    STRING 'INVALID FUNCTION: '
                           WS-IN-FUNC-CODE
-                          '. USE INQ/ADD/UPD'
+                          '. USE INQ/ADD/UPD/APV'
                        DELIMITED BY SIZE
                        INTO WS-ERROR-MSG
            END-EVALUATE
@@ -436,7 +469,7 @@
                       MSRP, INVOICE_PRICE,
                       HOLDBACK_AMT, HOLDBACK_PCT,
                       DESTINATION_FEE, ADVERTISING_FEE,
-                      EFFECTIVE_DATE, EXPIRY_DATE
+                      EFFECTIVE_DATE, EXPIRY_DATE, PRICE_STATUS
                INTO   :DCLPRICE-MASTER.MODEL-YEAR,
                       :DCLPRICE-MASTER.MAKE-CODE,
                       :DCLPRICE-MASTER.MODEL-CODE,
@@ -448,7 +481,8 @@
                       :DCLPRICE-MASTER.ADVERTISING-FEE,
                       :DCLPRICE-MASTER.EFFECTIVE-DATE,
                       :DCLPRICE-MASTER.EXPIRY-DATE
-                          :NI-EXPIRY-DATE
+                          :NI-EXPIRY-DATE,
+                      :DCLPRICE-MASTER.PRICE-STATUS
                FROM   AUTOSALE.PRICE_MASTER
                WHERE  MODEL_YEAR = :WS-MODEL-YEAR-NUM
                AND    MAKE_CODE  = :WS-IN-MAKE-CODE
@@ -456,6 +490,7 @@
                AND    EFFECTIVE_DATE <= CURRENT DATE
                AND    (EXPIRY_DATE IS NULL
                        OR EXPIRY_DATE >= CURRENT DATE)
+               AND    PRICE_STATUS = 'A'
                ORDER BY EFFECTIVE_DATE DESC
                FETCH FIRST 1 ROW ONLY
            END-EXEC
@@ -518,6 +553,8 @@
                TO WS-OUT-ADV-FEE
            MOVE EFFECTIVE-DATE OF DCLPRICE-MASTER
                TO WS-OUT-EFF-DATE
+           MOVE PRICE-STATUS OF DCLPRICE-MASTER
+               TO WS-OUT-PRICE-STATUS
       *
            IF NI-EXPIRY-DATE >= 0
                MOVE EXPIRY-DATE OF DCLPRICE-MASTER
@@ -623,6 +660,7 @@
        4000-ADD-PRICE.
       *
            PERFORM 4100-POPULATE-DCLGEN
+           PERFORM 4050-CHECK-APPROVAL-THRESHOLD
       *
            EXEC SQL
                INSERT INTO AUTOSALE.PRICE_MASTER
@@ -631,7 +669,7 @@
                  HOLDBACK_AMT, HOLDBACK_PCT,
                  DESTINATION_FEE, ADVERTISING_FEE,
                  EFFECTIVE_DATE, EXPIRY_DATE,
-                 CREATED_TS )
+                 PRICE_STATUS, CREATED_TS )
                VALUES
                ( :DCLPRICE-MASTER.MODEL-YEAR,
                  :DCLPRICE-MASTER.MAKE-CODE,
@@ -645,6 +683,7 @@
                  :DCLPRICE-MASTER.EFFECTIVE-DATE,
                  :DCLPRICE-MASTER.EXPIRY-DATE
                      :NI-EXPIRY-DATE,
+                 :DCLPRICE-MASTER.PRICE-STATUS,
                  CURRENT TIMESTAMP )
            END-EXEC
       *
@@ -654,12 +693,27 @@
                    MOVE 0 TO WS-OUT-ZZ
                    MOVE 'ASPRCI00' TO WS-OUT-MOD-NAME
                    MOVE 'ADD' TO WS-OUT-FUNC-CODE
-                   STRING 'PRICE RECORD ADDED FOR: '
+                   IF PRICE-STATUS OF DCLPRICE-MASTER = 'P'
+                       PERFORM 4200-CREATE-APPROVAL-RECORD
+                       IF WS-HAS-ERROR
+                           GO TO 4000-EXIT
+                       END-IF
+                       STRING
+                         'PRICE CHANGE EXCEEDS APPROVAL THRESHOLD -'
+                         ' PENDING FOR: '
                           WS-IN-MODEL-YEAR ' '
                           WS-IN-MAKE-CODE ' '
                           WS-IN-MODEL-CODE
                        DELIMITED BY SIZE
                        INTO WS-OUT-MSG-LINE1
+                   ELSE
+                       STRING 'PRICE RECORD ADDED FOR: '
+                              WS-IN-MODEL-YEAR ' '
+                              WS-IN-MAKE-CODE ' '
+                              WS-IN-MODEL-CODE
+                           DELIMITED BY SIZE
+                           INTO WS-OUT-MSG-LINE1
+                   END-IF
                    CALL 'CBLTDLI' USING WS-IO-ISRT
                                         IO-PCB-MASK
                                         WS-OUTPUT-MSG
@@ -722,11 +776,256 @@
            EXIT.
       *
       *---------------------------------------------------------------*
+      * 4050 - CHECK PRICE DELTA AGAINST CONFIGURABLE APPROVAL        *
+      *        THRESHOLD AND SET PRICE_STATUS ACCORDINGLY              *
+      *---------------------------------------------------------------*
+       4050-CHECK-APPROVAL-THRESHOLD.
+      *
+           MOVE 'N' TO WS-BASELINE-FLAG
+           MOVE 0 TO WS-OLD-MSRP-NUM
+           MOVE 0 TO WS-DELTA-AMT-NUM
+           MOVE 0 TO WS-DELTA-PCT-NUM
+      *
+           EXEC SQL
+               SELECT MSRP
+               INTO   :WS-OLD-MSRP-NUM
+               FROM   AUTOSALE.PRICE_MASTER
+               WHERE  MODEL_YEAR = :WS-MODEL-YEAR-NUM
+               AND    MAKE_CODE  = :WS-IN-MAKE-CODE
+               AND    MODEL_CODE = :WS-IN-MODEL-CODE
+               AND    PRICE_STATUS = 'A'
+               AND    EFFECTIVE_DATE <= CURRENT DATE
+               AND    (EXPIRY_DATE IS NULL
+                       OR EXPIRY_DATE >= CURRENT DATE)
+               ORDER BY EFFECTIVE_DATE DESC
+               FETCH FIRST 1 ROW ONLY
+           END-EXEC
+      *
+           IF SQLCODE = 0
+               MOVE 'Y' TO WS-BASELINE-FLAG
+           END-IF
+      *
+           IF NOT WS-HAS-BASELINE
+      *        NO PRIOR ACTIVE PRICE ON FILE - NOTHING TO COMPARE
+      *        AGAINST, SO THE NEW PRICE TAKES EFFECT IMMEDIATELY
+               MOVE 'A' TO PRICE-STATUS OF DCLPRICE-MASTER
+               GO TO 4050-EXIT
+           END-IF
+      *
+           COMPUTE WS-DELTA-AMT-NUM =
+               FUNCTION ABS(WS-MSRP-NUM - WS-OLD-MSRP-NUM)
+           IF WS-OLD-MSRP-NUM > 0
+               COMPUTE WS-DELTA-PCT-NUM =
+                   (WS-DELTA-AMT-NUM / WS-OLD-MSRP-NUM) * 100
+           END-IF
+      *
+      *    GET CONFIGURABLE THRESHOLDS FROM SYSTEM_CONFIG
+      *
+           EXEC SQL
+               SELECT CONFIG_VALUE
+               INTO   :CONFIG-VALUE
+               FROM   AUTOSALE.SYSTEM_CONFIG
+               WHERE  CONFIG_KEY = 'PRICE_APPROVAL_DELTA_PCT'
+           END-EXEC
+      *
+           IF SQLCODE = 0
+               COMPUTE WS-THRESH-PCT-NUM =
+                   FUNCTION NUMVAL(CONFIG-VALUE-TX(
+                       1:CONFIG-VALUE-LN))
+           ELSE
+               MOVE 5.00 TO WS-THRESH-PCT-NUM
+           END-IF
+      *
+           EXEC SQL
+               SELECT CONFIG_VALUE
+               INTO   :CONFIG-VALUE
+               FROM   AUTOSALE.SYSTEM_CONFIG
+               WHERE  CONFIG_KEY = 'PRICE_APPROVAL_DELTA_AMT'
+           END-EXEC
+      *
+           IF SQLCODE = 0
+               COMPUTE WS-THRESH-AMT-NUM =
+                   FUNCTION NUMVAL(CONFIG-VALUE-TX(
+                       1:CONFIG-VALUE-LN))
+           ELSE
+               MOVE 1000.00 TO WS-THRESH-AMT-NUM
+           END-IF
+      *
+           IF WS-DELTA-PCT-NUM > WS-THRESH-PCT-NUM
+           OR WS-DELTA-AMT-NUM > WS-THRESH-AMT-NUM
+               MOVE 'P' TO PRICE-STATUS OF DCLPRICE-MASTER
+           ELSE
+               MOVE 'A' TO PRICE-STATUS OF DCLPRICE-MASTER
+           END-IF
+           .
+       4050-EXIT.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      * 4200 - CREATE PRICE_APPROVAL RECORD FOR A PENDING PRICE       *
+      *        CHANGE AWAITING A SECOND USER'S APPROVAL                *
+      *---------------------------------------------------------------*
+       4200-CREATE-APPROVAL-RECORD.
+      *
+           EXEC SQL
+               SELECT COALESCE(MAX(PRICE_APPROVAL_ID), 0) + 1
+               INTO   :WS-NEXT-APV-ID
+               FROM   AUTOSALE.PRICE_APPROVAL
+           END-EXEC
+      *
+           MOVE WS-NEXT-APV-ID
+               TO PRICE-APPROVAL-ID OF DCLPRICE-APPROVAL
+           MOVE WS-MODEL-YEAR-NUM TO MODEL-YEAR OF DCLPRICE-APPROVAL
+           MOVE WS-IN-MAKE-CODE TO MAKE-CODE OF DCLPRICE-APPROVAL
+           MOVE WS-IN-MODEL-CODE TO MODEL-CODE OF DCLPRICE-APPROVAL
+           MOVE WS-IN-EFF-DATE
+               TO EFFECTIVE-DATE OF DCLPRICE-APPROVAL
+           MOVE WS-OLD-MSRP-NUM TO OLD-MSRP OF DCLPRICE-APPROVAL
+           MOVE WS-MSRP-NUM TO NEW-MSRP OF DCLPRICE-APPROVAL
+           MOVE INVOICE-PRICE OF DCLPRICE-MASTER
+               TO NEW-INVOICE-PRICE OF DCLPRICE-APPROVAL
+           MOVE HOLDBACK-AMT OF DCLPRICE-MASTER
+               TO NEW-HOLDBACK-AMT OF DCLPRICE-APPROVAL
+           MOVE HOLDBACK-PCT OF DCLPRICE-MASTER
+               TO NEW-HOLDBACK-PCT OF DCLPRICE-APPROVAL
+           MOVE DESTINATION-FEE OF DCLPRICE-MASTER
+               TO NEW-DESTINATION-FEE OF DCLPRICE-APPROVAL
+           MOVE ADVERTISING-FEE OF DCLPRICE-MASTER
+               TO NEW-ADVERTISING-FEE OF DCLPRICE-APPROVAL
+           MOVE NI-EXPIRY-DATE TO NI-NEW-EXPIRY-DATE
+           IF NI-EXPIRY-DATE >= 0
+               MOVE EXPIRY-DATE OF DCLPRICE-MASTER
+                   TO NEW-EXPIRY-DATE OF DCLPRICE-APPROVAL
+           END-IF
+           MOVE WS-DELTA-PCT-NUM TO DELTA-PCT OF DCLPRICE-APPROVAL
+           MOVE WS-IN-USER-ID TO REQUESTED-BY OF DCLPRICE-APPROVAL
+           MOVE 'P' TO APPROVAL-STATUS OF DCLPRICE-APPROVAL
+      *
+      *    RECORD WHETHER THIS PENDING CHANGE IS A BRAND-NEW PRICE
+      *    RECORD OR A CHANGE TO AN EXISTING ONE, SO A REJECTION CAN
+      *    TELL WHETHER THE LIVE PRICE_MASTER ROW NEEDS TO BE VOIDED
+      *
+           IF WS-FUNC-ADD
+               MOVE 'ADD' TO ACTION-TYPE OF DCLPRICE-APPROVAL
+           ELSE
+               MOVE 'UPD' TO ACTION-TYPE OF DCLPRICE-APPROVAL
+           END-IF
+      *
+           EXEC SQL
+               INSERT INTO AUTOSALE.PRICE_APPROVAL
+               ( PRICE_APPROVAL_ID, MODEL_YEAR, MAKE_CODE,
+                 MODEL_CODE, EFFECTIVE_DATE, OLD_MSRP, NEW_MSRP,
+                 NEW_INVOICE_PRICE, NEW_HOLDBACK_AMT,
+                 NEW_HOLDBACK_PCT, NEW_DESTINATION_FEE,
+                 NEW_ADVERTISING_FEE, NEW_EXPIRY_DATE,
+                 DELTA_PCT, REQUESTED_BY, REQUESTED_TS,
+                 APPROVAL_STATUS, ACTION_TYPE )
+               VALUES
+               ( :DCLPRICE-APPROVAL.PRICE-APPROVAL-ID,
+                 :DCLPRICE-APPROVAL.MODEL-YEAR,
+                 :DCLPRICE-APPROVAL.MAKE-CODE,
+                 :DCLPRICE-APPROVAL.MODEL-CODE,
+                 :DCLPRICE-APPROVAL.EFFECTIVE-DATE,
+                 :DCLPRICE-APPROVAL.OLD-MSRP,
+                 :DCLPRICE-APPROVAL.NEW-MSRP,
+                 :DCLPRICE-APPROVAL.NEW-INVOICE-PRICE,
+                 :DCLPRICE-APPROVAL.NEW-HOLDBACK-AMT,
+                 :DCLPRICE-APPROVAL.NEW-HOLDBACK-PCT,
+                 :DCLPRICE-APPROVAL.NEW-DESTINATION-FEE,
+                 :DCLPRICE-APPROVAL.NEW-ADVERTISING-FEE,
+                 :DCLPRICE-APPROVAL.NEW-EXPIRY-DATE
+                     :NI-NEW-EXPIRY-DATE,
+                 :DCLPRICE-APPROVAL.DELTA-PCT,
+                 :DCLPRICE-APPROVAL.REQUESTED-BY,
+                 CURRENT TIMESTAMP,
+                 :DCLPRICE-APPROVAL.APPROVAL-STATUS,
+                 :DCLPRICE-APPROVAL.ACTION-TYPE )
+           END-EXEC
+      *
+           IF SQLCODE NOT = 0
+               MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE WS-MODULE-ID TO WS-DBE-PROGRAM
+               MOVE '4200-CREATE-APPROVAL-RECORD'
+                   TO WS-DBE-SECTION
+               MOVE 'PRICE_APPROVAL' TO WS-DBE-TABLE
+               MOVE 'INSERT' TO WS-DBE-OPERATION
+               CALL 'COMDBEL0' USING SQLCA
+                                     WS-DBE-PROGRAM
+                                     WS-DBE-SECTION
+                                     WS-DBE-TABLE
+                                     WS-DBE-OPERATION
+                                     WS-DBE-RESULT
+               MOVE WS-DBE-MSG(1:79) TO WS-ERROR-MSG
+           END-IF
+           .
+       4200-EXIT.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
       * 5000 - UPDATE EXISTING PRICE RECORD                            *
       *---------------------------------------------------------------*
        5000-UPDATE-PRICE.
       *
            PERFORM 4100-POPULATE-DCLGEN
+           PERFORM 4050-CHECK-APPROVAL-THRESHOLD
+      *
+           IF PRICE-STATUS OF DCLPRICE-MASTER = 'P'
+      *        CHANGE EXCEEDS THE APPROVAL THRESHOLD - DO NOT TOUCH
+      *        THE LIVE PRICE_MASTER ROW YET. STAGE THE REQUESTED
+      *        VALUES IN PRICE_APPROVAL AND LEAVE THE CURRENT ACTIVE
+      *        PRICE IN EFFECT UNTIL A SECOND USER APPROVES IT.
+               EXEC SQL
+                   SELECT MODEL_YEAR
+                   INTO   :WS-MODEL-YEAR-NUM
+                   FROM   AUTOSALE.PRICE_MASTER
+                   WHERE  MODEL_YEAR = :WS-MODEL-YEAR-NUM
+                   AND    MAKE_CODE  = :WS-IN-MAKE-CODE
+                   AND    MODEL_CODE = :WS-IN-MODEL-CODE
+                   AND    EFFECTIVE_DATE = :WS-IN-EFF-DATE
+               END-EXEC
+      *
+               EVALUATE SQLCODE
+                   WHEN 0
+                       PERFORM 4200-CREATE-APPROVAL-RECORD
+                       IF WS-HAS-ERROR
+                           GO TO 5000-EXIT
+                       END-IF
+                       MOVE 800 TO WS-OUT-LL
+                       MOVE 0 TO WS-OUT-ZZ
+                       MOVE 'ASPRCI00' TO WS-OUT-MOD-NAME
+                       MOVE 'UPD' TO WS-OUT-FUNC-CODE
+                       STRING
+                         'PRICE CHANGE EXCEEDS APPROVAL THRESHOLD -'
+                         ' PENDING FOR: '
+                          WS-IN-MODEL-YEAR ' '
+                          WS-IN-MAKE-CODE ' '
+                          WS-IN-MODEL-CODE
+                       DELIMITED BY SIZE
+                       INTO WS-OUT-MSG-LINE1
+                       CALL 'CBLTDLI' USING WS-IO-ISRT
+                                            IO-PCB-MASK
+                                            WS-OUTPUT-MSG
+                       PERFORM 9000-LOG-AUDIT
+                   WHEN +100
+                       MOVE 'Y' TO WS-ERROR-FLAG
+                       MOVE 'PRICE RECORD NOT FOUND FOR UPDATE'
+                           TO WS-ERROR-MSG
+                   WHEN OTHER
+                       MOVE 'Y' TO WS-ERROR-FLAG
+                       MOVE WS-MODULE-ID TO WS-DBE-PROGRAM
+                       MOVE '5000-UPDATE' TO WS-DBE-SECTION
+                       MOVE 'PRICE_MASTER' TO WS-DBE-TABLE
+                       MOVE 'SELECT' TO WS-DBE-OPERATION
+                       CALL 'COMDBEL0' USING SQLCA
+                                             WS-DBE-PROGRAM
+                                             WS-DBE-SECTION
+                                             WS-DBE-TABLE
+                                             WS-DBE-OPERATION
+                                             WS-DBE-RESULT
+                       MOVE WS-DBE-MSG(1:79) TO WS-ERROR-MSG
+               END-EVALUATE
+               GO TO 5000-EXIT
+           END-IF
       *
            EXEC SQL
                UPDATE AUTOSALE.PRICE_MASTER
@@ -743,7 +1042,9 @@
                           :DCLPRICE-MASTER.ADVERTISING-FEE,
                       EXPIRY_DATE =
                           :DCLPRICE-MASTER.EXPIRY-DATE
-                          :NI-EXPIRY-DATE
+                          :NI-EXPIRY-DATE,
+                      PRICE_STATUS =
+                          :DCLPRICE-MASTER.PRICE-STATUS
                WHERE  MODEL_YEAR = :WS-MODEL-YEAR-NUM
                AND    MAKE_CODE  = :WS-IN-MAKE-CODE
                AND    MODEL_CODE = :WS-IN-MODEL-CODE
@@ -789,6 +1090,245 @@
            EXIT.
       *
       *---------------------------------------------------------------*
+      * 6000 - APPROVE OR REJECT A PENDING PRICE CHANGE. THE USER     *
+      *        APPROVING/REJECTING MUST BE DIFFERENT FROM THE USER    *
+      *        WHO REQUESTED THE CHANGE (TWO-PERSON MAKER/CHECKER)    *
+      *---------------------------------------------------------------*
+       6000-PROCESS-APPROVAL.
+      *
+           IF WS-IN-MODEL-YEAR NOT NUMERIC
+           OR WS-IN-MAKE-CODE = SPACES
+           OR WS-IN-MODEL-CODE = SPACES
+           OR WS-IN-EFF-DATE = SPACES
+               MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE 'YEAR, MAKE, MODEL, AND EFF DATE REQUIRED'
+                   TO WS-ERROR-MSG
+               GO TO 6000-EXIT
+           END-IF
+      *
+           IF NOT WS-APV-APPROVE
+           AND NOT WS-APV-REJECT
+               MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE 'APPROVAL ACTION MUST BE AP OR RJ'
+                   TO WS-ERROR-MSG
+               GO TO 6000-EXIT
+           END-IF
+      *
+           IF WS-IN-USER-ID = SPACES
+               MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE 'APPROVER USER ID IS REQUIRED'
+                   TO WS-ERROR-MSG
+               GO TO 6000-EXIT
+           END-IF
+      *
+           MOVE WS-IN-MODEL-YEAR TO WS-MODEL-YEAR-NUM
+      *
+           EXEC SQL
+               SELECT PRICE_APPROVAL_ID, REQUESTED_BY,
+                      NEW_MSRP, NEW_INVOICE_PRICE, NEW_HOLDBACK_AMT,
+                      NEW_HOLDBACK_PCT, NEW_DESTINATION_FEE,
+                      NEW_ADVERTISING_FEE, NEW_EXPIRY_DATE,
+                      ACTION_TYPE
+               INTO   :WS-APV-ID-NUM, :WS-REQUESTED-BY,
+                      :DCLPRICE-APPROVAL.NEW-MSRP,
+                      :DCLPRICE-APPROVAL.NEW-INVOICE-PRICE,
+                      :DCLPRICE-APPROVAL.NEW-HOLDBACK-AMT,
+                      :DCLPRICE-APPROVAL.NEW-HOLDBACK-PCT,
+                      :DCLPRICE-APPROVAL.NEW-DESTINATION-FEE,
+                      :DCLPRICE-APPROVAL.NEW-ADVERTISING-FEE,
+                      :DCLPRICE-APPROVAL.NEW-EXPIRY-DATE
+                          :NI-NEW-EXPIRY-DATE,
+                      :DCLPRICE-APPROVAL.ACTION-TYPE
+               FROM   AUTOSALE.PRICE_APPROVAL
+               WHERE  MODEL_YEAR = :WS-MODEL-YEAR-NUM
+               AND    MAKE_CODE  = :WS-IN-MAKE-CODE
+               AND    MODEL_CODE = :WS-IN-MODEL-CODE
+               AND    EFFECTIVE_DATE = :WS-IN-EFF-DATE
+               AND    APPROVAL_STATUS = 'P'
+               ORDER BY REQUESTED_TS DESC
+               FETCH FIRST 1 ROW ONLY
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                   IF WS-REQUESTED-BY = WS-IN-USER-ID
+                       MOVE 'Y' TO WS-ERROR-FLAG
+                       MOVE
+                       'REQUESTOR CANNOT APPROVE OWN PRICE CHANGE'
+                           TO WS-ERROR-MSG
+                       GO TO 6000-EXIT
+                   END-IF
+                   PERFORM 6100-APPLY-APPROVAL-DECISION
+               WHEN +100
+                   MOVE 'Y' TO WS-ERROR-FLAG
+                   MOVE
+                   'NO PENDING APPROVAL FOUND FOR THIS PRICE RECORD'
+                       TO WS-ERROR-MSG
+               WHEN OTHER
+                   MOVE 'Y' TO WS-ERROR-FLAG
+                   MOVE WS-MODULE-ID TO WS-DBE-PROGRAM
+                   MOVE '6000-PROCESS-APPROVAL' TO WS-DBE-SECTION
+                   MOVE 'PRICE_APPROVAL' TO WS-DBE-TABLE
+                   MOVE 'SELECT' TO WS-DBE-OPERATION
+                   CALL 'COMDBEL0' USING SQLCA
+                                         WS-DBE-PROGRAM
+                                         WS-DBE-SECTION
+                                         WS-DBE-TABLE
+                                         WS-DBE-OPERATION
+                                         WS-DBE-RESULT
+                   MOVE WS-DBE-MSG(1:79) TO WS-ERROR-MSG
+           END-EVALUATE
+           .
+       6000-EXIT.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      * 6100 - APPLY THE APPROVE/REJECT DECISION TO PRICE_MASTER AND  *
+      *        PRICE_APPROVAL                                         *
+      *---------------------------------------------------------------*
+       6100-APPLY-APPROVAL-DECISION.
+      *
+           IF WS-APV-APPROVE
+      *        APPLY THE STAGED VALUES TO THE LIVE PRICE_MASTER ROW
+      *        NOW THAT A SECOND USER HAS APPROVED THEM
+               EXEC SQL
+                   UPDATE AUTOSALE.PRICE_MASTER
+                   SET    MSRP = :DCLPRICE-APPROVAL.NEW-MSRP,
+                          INVOICE_PRICE =
+                              :DCLPRICE-APPROVAL.NEW-INVOICE-PRICE,
+                          HOLDBACK_AMT =
+                              :DCLPRICE-APPROVAL.NEW-HOLDBACK-AMT,
+                          HOLDBACK_PCT =
+                              :DCLPRICE-APPROVAL.NEW-HOLDBACK-PCT,
+                          DESTINATION_FEE =
+                              :DCLPRICE-APPROVAL.NEW-DESTINATION-FEE,
+                          ADVERTISING_FEE =
+                              :DCLPRICE-APPROVAL.NEW-ADVERTISING-FEE,
+                          EXPIRY_DATE =
+                              :DCLPRICE-APPROVAL.NEW-EXPIRY-DATE
+                              :NI-NEW-EXPIRY-DATE,
+                          PRICE_STATUS = 'A'
+                   WHERE  MODEL_YEAR = :WS-MODEL-YEAR-NUM
+                   AND    MAKE_CODE  = :WS-IN-MAKE-CODE
+                   AND    MODEL_CODE = :WS-IN-MODEL-CODE
+                   AND    EFFECTIVE_DATE = :WS-IN-EFF-DATE
+               END-EXEC
+      *
+               IF SQLCODE NOT = 0
+                   MOVE 'Y' TO WS-ERROR-FLAG
+                   MOVE WS-MODULE-ID TO WS-DBE-PROGRAM
+                   MOVE '6100-APPLY-APPROVAL-DECISION'
+                       TO WS-DBE-SECTION
+                   MOVE 'PRICE_MASTER' TO WS-DBE-TABLE
+                   MOVE 'UPDATE' TO WS-DBE-OPERATION
+                   CALL 'COMDBEL0' USING SQLCA
+                                         WS-DBE-PROGRAM
+                                         WS-DBE-SECTION
+                                         WS-DBE-TABLE
+                                         WS-DBE-OPERATION
+                                         WS-DBE-RESULT
+                   MOVE WS-DBE-MSG(1:79) TO WS-ERROR-MSG
+                   GO TO 6100-EXIT
+               END-IF
+           END-IF
+      *
+      *    ON REJECTION OF AN UPDATE, THE LIVE PRICE_MASTER ROW WAS
+      *    NEVER CHANGED - NOTHING TO UNDO THERE. BUT REJECTION OF AN
+      *    ADD LEFT A REAL, STANDALONE PRICE_MASTER ROW SITTING AT
+      *    PRICE_STATUS = 'P' - THAT ROW MUST BE VOIDED SO IT NEVER
+      *    BECOMES ACTIVE AND NEVER TURNS UP IN ANY CONSUMER QUERY.
+      *
+           IF NOT WS-APV-APPROVE
+           AND ACTION-TYPE OF DCLPRICE-APPROVAL = 'ADD'
+               EXEC SQL
+                   DELETE FROM AUTOSALE.PRICE_MASTER
+                   WHERE  MODEL_YEAR = :WS-MODEL-YEAR-NUM
+                   AND    MAKE_CODE  = :WS-IN-MAKE-CODE
+                   AND    MODEL_CODE = :WS-IN-MODEL-CODE
+                   AND    EFFECTIVE_DATE = :WS-IN-EFF-DATE
+                   AND    PRICE_STATUS = 'P'
+               END-EXEC
+      *
+               IF SQLCODE NOT = 0
+                   MOVE 'Y' TO WS-ERROR-FLAG
+                   MOVE WS-MODULE-ID TO WS-DBE-PROGRAM
+                   MOVE '6100-APPLY-APPROVAL-DECISION'
+                       TO WS-DBE-SECTION
+                   MOVE 'PRICE_MASTER' TO WS-DBE-TABLE
+                   MOVE 'DELETE' TO WS-DBE-OPERATION
+                   CALL 'COMDBEL0' USING SQLCA
+                                         WS-DBE-PROGRAM
+                                         WS-DBE-SECTION
+                                         WS-DBE-TABLE
+                                         WS-DBE-OPERATION
+                                         WS-DBE-RESULT
+                   MOVE WS-DBE-MSG(1:79) TO WS-ERROR-MSG
+                   GO TO 6100-EXIT
+               END-IF
+           END-IF
+      *
+           IF WS-APV-APPROVE
+               MOVE 'A' TO APPROVAL-STATUS OF DCLPRICE-APPROVAL
+           ELSE
+               MOVE 'R' TO APPROVAL-STATUS OF DCLPRICE-APPROVAL
+           END-IF
+      *
+           EXEC SQL
+               UPDATE AUTOSALE.PRICE_APPROVAL
+               SET    APPROVAL_STATUS =
+                          :DCLPRICE-APPROVAL.APPROVAL-STATUS,
+                      APPROVER_ID = :WS-IN-USER-ID,
+                      APPROVAL_TS = CURRENT TIMESTAMP
+               WHERE  PRICE_APPROVAL_ID = :WS-APV-ID-NUM
+           END-EXEC
+      *
+           IF SQLCODE NOT = 0
+               MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE WS-MODULE-ID TO WS-DBE-PROGRAM
+               MOVE '6100-APPLY-APPROVAL-DECISION'
+                   TO WS-DBE-SECTION
+               MOVE 'PRICE_APPROVAL' TO WS-DBE-TABLE
+               MOVE 'UPDATE' TO WS-DBE-OPERATION
+               CALL 'COMDBEL0' USING SQLCA
+                                     WS-DBE-PROGRAM
+                                     WS-DBE-SECTION
+                                     WS-DBE-TABLE
+                                     WS-DBE-OPERATION
+                                     WS-DBE-RESULT
+               MOVE WS-DBE-MSG(1:79) TO WS-ERROR-MSG
+               GO TO 6100-EXIT
+           END-IF
+      *
+           MOVE 800 TO WS-OUT-LL
+           MOVE 0 TO WS-OUT-ZZ
+           MOVE 'ASPRCI00' TO WS-OUT-MOD-NAME
+           MOVE 'APV' TO WS-OUT-FUNC-CODE
+      *
+           IF WS-APV-APPROVE
+               STRING 'PRICE CHANGE APPROVED AND ACTIVATED FOR: '
+                      WS-IN-MODEL-YEAR ' '
+                      WS-IN-MAKE-CODE ' '
+                      WS-IN-MODEL-CODE
+                   DELIMITED BY SIZE
+                   INTO WS-OUT-MSG-LINE1
+           ELSE
+               STRING 'PRICE CHANGE REJECTED FOR: '
+                      WS-IN-MODEL-YEAR ' '
+                      WS-IN-MAKE-CODE ' '
+                      WS-IN-MODEL-CODE
+                   DELIMITED BY SIZE
+                   INTO WS-OUT-MSG-LINE1
+           END-IF
+      *
+           CALL 'CBLTDLI' USING WS-IO-ISRT
+                                IO-PCB-MASK
+                                WS-OUTPUT-MSG
+           PERFORM 9000-LOG-AUDIT
+           .
+       6100-EXIT.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
       * 8000 - SEND ERROR RESPONSE                                     *
       *---------------------------------------------------------------*
        8000-SEND-ERROR.
@@ -820,6 +1360,8 @@
                    MOVE 'INS' TO WS-AUD-ACTION
                WHEN WS-FUNC-UPD
                    MOVE 'UPD' TO WS-AUD-ACTION
+               WHEN WS-FUNC-APV
+                   MOVE 'UPD' TO WS-AUD-ACTION
                WHEN OTHER
                    MOVE 'INQ' TO WS-AUD-ACTION
            END-EVALUATE
@@ -832,9 +1374,16 @@
                DELIMITED BY SIZE
                INTO WS-AUD-KEY
            MOVE SPACES TO WS-AUD-OLD-VAL
-           STRING 'MSRP=' WS-IN-MSRP ' INV=' WS-IN-INVOICE
-               DELIMITED BY SIZE
-               INTO WS-AUD-NEW-VAL
+      *
+           IF WS-FUNC-APV
+               STRING 'APV ACTION=' WS-IN-APV-ACTION
+                   DELIMITED BY SIZE
+                   INTO WS-AUD-NEW-VAL
+           ELSE
+               STRING 'MSRP=' WS-IN-MSRP ' INV=' WS-IN-INVOICE
+                   DELIMITED BY SIZE
+                   INTO WS-AUD-NEW-VAL
+           END-IF
       *
            CALL 'COMLGEL0' USING WS-AUD-USER-ID
                                   WS-AUD-PROGRAM-ID
