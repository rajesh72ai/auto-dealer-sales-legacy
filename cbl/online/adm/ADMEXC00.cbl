@@ -0,0 +1,622 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADMEXC00.
+      ****************************************************************
+      * PROGRAM:    ADMEXC00                                         *
+      * SYSTEM:     AUTOSALES - AUTOMOTIVE DEALER SALES & REPORTING  *
+      * MODULE:     ADM - ADMINISTRATION                             *
+      * AUTHOR:     AUTOSALES DEVELOPMENT TEAM                       *
+      * DATE:       2026-08-09                                       *
+      * IMS TRAN:   ADME                                             *
+      * MFS MID:    MFSADEXC (EXCEPTION WORKLIST SCREEN)              *
+      * MFS MOD:    ASEXCI00 (EXCEPTION INQUIRY/LIST RESPONSE)       *
+      *                                                              *
+      * PURPOSE:    ONLINE WORKLIST FOR DATA INTEGRITY EXCEPTIONS    *
+      *             QUEUED BY BATVAL00 ONTO THE EXCEPTION_QUEUE      *
+      *             TABLE (ORPHANED DEALS/VEHICLES, VIN CHECKSUM     *
+      *             FAILURES, DUPLICATE CUSTOMERS). LETS A CLERK     *
+      *             BROWSE OPEN EXCEPTIONS, INQUIRE ON ONE, AND      *
+      *             MARK IT RESOLVED WITH A RESOLUTION NOTE.         *
+      *                                                              *
+      * FUNCTIONS:  INQ - INQUIRY BY EXCEPTION ID                    *
+      *             UPD - MARK EXCEPTION RESOLVED                    *
+      *             LST - LIST OPEN (UNRESOLVED) EXCEPTIONS          *
+      *                                                              *
+      * CALLS:      COMLGEL0 - AUDIT LOGGING                        *
+      *             COMDBEL0 - DB2 ERROR HANDLING                    *
+      *                                                              *
+      * CHANGE LOG:                                                  *
+      *   2026-08-09  INITIAL CREATION                               *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-MODULE-ID            PIC X(08) VALUE 'ADMEXC00'.
+      *
+      *    IMS FUNCTION CODES
+      *
+           COPY WSIOPCB.
+      *
+      *    DB2 SQLCA
+      *
+           COPY WSSQLCA.
+      *
+      *    DCLGEN FOR EXCEPTION_QUEUE TABLE
+      *
+           COPY DCLEXCPQ.
+      *
+      *    INPUT MESSAGE LAYOUT
+      *
+       01  WS-INPUT-MSG.
+           05  WS-IN-LL             PIC S9(04) COMP.
+           05  WS-IN-ZZ             PIC S9(04) COMP.
+           05  WS-IN-TRAN-CODE      PIC X(08).
+           05  WS-IN-FUNC-CODE      PIC X(03).
+               88  WS-FUNC-INQ                VALUE 'INQ'.
+               88  WS-FUNC-UPD                VALUE 'UPD'.
+               88  WS-FUNC-LST                VALUE 'LST'.
+           05  WS-IN-EXCEPTION-ID   PIC X(09).
+           05  WS-IN-RESOLUTION-NOTE PIC X(100).
+           05  WS-IN-USER-ID        PIC X(08).
+           05  FILLER               PIC X(50).
+      *
+      *    OUTPUT MESSAGE LAYOUT (SINGLE ENTRY)
+      *
+       01  WS-OUTPUT-MSG.
+           05  WS-OUT-LL            PIC S9(04) COMP.
+           05  WS-OUT-ZZ            PIC S9(04) COMP.
+           05  WS-OUT-MOD-NAME      PIC X(08).
+           05  WS-OUT-FUNC-CODE     PIC X(03).
+           05  WS-OUT-EXCEPTION-ID  PIC X(09).
+           05  WS-OUT-EXCEPTION-TYPE PIC X(06).
+           05  WS-OUT-SOURCE-PROGRAM PIC X(08).
+           05  WS-OUT-DEALER-CODE   PIC X(05).
+           05  WS-OUT-KEY-VALUE     PIC X(20).
+           05  WS-OUT-EXCEPTION-DESC PIC X(80).
+           05  WS-OUT-DETECTED-TS   PIC X(26).
+           05  WS-OUT-QUEUE-STATUS  PIC X(01).
+           05  WS-OUT-RESOLVED-BY   PIC X(08).
+           05  WS-OUT-MSG-LINE1     PIC X(79).
+           05  WS-OUT-MSG-LINE2     PIC X(79).
+           05  FILLER               PIC X(30).
+      *
+      *    LIST OUTPUT - UP TO 20 OPEN EXCEPTIONS
+      *
+       01  WS-LIST-OUTPUT.
+           05  WS-LST-LL            PIC S9(04) COMP.
+           05  WS-LST-ZZ            PIC S9(04) COMP.
+           05  WS-LST-MOD-NAME      PIC X(08).
+           05  WS-LST-COUNT         PIC 9(03).
+           05  WS-LST-MSG           PIC X(79).
+           05  WS-LST-ENTRY OCCURS 20 TIMES.
+               10  WS-LST-EXC-ID    PIC 9(09).
+               10  WS-LST-EXC-TYPE  PIC X(06).
+               10  WS-LST-EXC-KEY   PIC X(20).
+               10  WS-LST-EXC-DESC  PIC X(40).
+               10  WS-LST-EXC-DLR   PIC X(05).
+               10  WS-LST-EXC-DET   PIC X(10).
+           05  FILLER               PIC X(50).
+      *
+      *    WORK FIELDS
+      *
+       01  WS-WORK-FIELDS.
+           05  WS-ERROR-FLAG       PIC X(01) VALUE 'N'.
+               88  WS-HAS-ERROR               VALUE 'Y'.
+               88  WS-NO-ERROR                VALUE 'N'.
+           05  WS-ERROR-MSG        PIC X(79) VALUE SPACES.
+           05  WS-LIST-IDX         PIC 9(03) VALUE 0.
+           05  WS-ROWS-FETCHED     PIC 9(03) VALUE 0.
+           05  WS-EXC-ID-NUM       PIC S9(09) COMP.
+      *
+      *    AUDIT LOGGING FIELDS
+      *
+       01  WS-AUDIT-FIELDS.
+           05  WS-AUD-USER-ID      PIC X(08).
+           05  WS-AUD-PROGRAM-ID   PIC X(08).
+           05  WS-AUD-ACTION       PIC X(03).
+           05  WS-AUD-TABLE        PIC X(30).
+           05  WS-AUD-KEY          PIC X(50).
+           05  WS-AUD-OLD-VAL      PIC X(200).
+           05  WS-AUD-NEW-VAL      PIC X(200).
+           05  WS-AUD-RC           PIC S9(04) COMP.
+           05  WS-AUD-MSG          PIC X(50).
+      *
+      *    DB2 ERROR HANDLER FIELDS
+      *
+       01  WS-DBE-FIELDS.
+           05  WS-DBE-PROGRAM      PIC X(08).
+           05  WS-DBE-SECTION      PIC X(30).
+           05  WS-DBE-TABLE        PIC X(18).
+           05  WS-DBE-OPERATION    PIC X(10).
+           05  WS-DBE-RESULT.
+               10  WS-DBE-RC      PIC S9(04) COMP.
+               10  WS-DBE-RETRY   PIC X(01).
+               10  WS-DBE-MSG     PIC X(120).
+               10  WS-DBE-SQLCD   PIC X(10).
+               10  WS-DBE-SQLST   PIC X(05).
+               10  WS-DBE-CATEG   PIC X(20).
+               10  WS-DBE-SEVER   PIC X(01).
+               10  WS-DBE-ROWS    PIC S9(09) COMP.
+      *
+      *    INQUIRY/UPDATE HOST WORK FIELDS
+      *
+       01  WS-HV-EXCEPTION-TYPE    PIC X(06).
+       01  WS-HV-KEY-VALUE         PIC X(20).
+       01  WS-HV-QUEUE-STATUS      PIC X(01).
+      *
+      *    EXCEPTION LIST CURSOR WORK FIELDS
+      *
+       01  WS-CSR-EXC-ID           PIC S9(09) COMP.
+       01  WS-CSR-EXC-TYPE         PIC X(06).
+       01  WS-CSR-KEY-TX           PIC X(20).
+       01  WS-CSR-DESC-TX          PIC X(80).
+       01  WS-CSR-DEALER           PIC X(05).
+       01  WS-CSR-DETECTED-TS      PIC X(26).
+      *
+      *    CURSOR FOR OPEN EXCEPTION LIST
+      *
+           EXEC SQL
+               DECLARE EXCEPTION_LIST_CSR CURSOR FOR
+               SELECT EXCEPTION_ID,
+                      EXCEPTION_TYPE,
+                      KEY_VALUE,
+                      EXCEPTION_DESC,
+                      DEALER_CODE,
+                      DETECTED_TS
+               FROM   AUTOSALE.EXCEPTION_QUEUE
+               WHERE  QUEUE_STATUS = 'O'
+               ORDER BY DETECTED_TS
+               FETCH FIRST 20 ROWS ONLY
+           END-EXEC.
+      *
+       LINKAGE SECTION.
+      *
+       01  LK-IO-PCB.
+           05  LK-IO-LTERM         PIC X(08).
+           05  FILLER              PIC X(02).
+           05  LK-IO-STATUS        PIC X(02).
+           05  LK-IO-DATE          PIC S9(07) COMP-3.
+           05  LK-IO-TIME          PIC S9(07) COMP-3.
+           05  LK-IO-SEQ           PIC S9(09) COMP.
+           05  LK-IO-MOD           PIC X(08).
+           05  LK-IO-USER          PIC X(08).
+           05  LK-IO-GROUP         PIC X(08).
+      *
+       01  LK-DB-PCB-1.
+           05  LK-DB1-DBD-NAME     PIC X(08).
+           05  LK-DB1-SEG-LEVEL    PIC X(02).
+           05  LK-DB1-STATUS       PIC X(02).
+           05  LK-DB1-PROC-OPT     PIC X(04).
+           05  FILLER              PIC S9(05) COMP.
+           05  LK-DB1-SEG-NAME     PIC X(08).
+           05  LK-DB1-KEY-LEN      PIC S9(05) COMP.
+           05  LK-DB1-NSENS-SEGS   PIC S9(05) COMP.
+           05  LK-DB1-KEY-FB       PIC X(50).
+      *
+       PROCEDURE DIVISION.
+      *
+       ENTRY 'DLITCBL' USING IO-PCB-MASK
+                              LK-DB-PCB-1.
+      *
+       0000-MAIN-PROCESS.
+      *
+           INITIALIZE WS-INPUT-MSG
+           INITIALIZE WS-OUTPUT-MSG
+           INITIALIZE WS-WORK-FIELDS
+      *
+           PERFORM 1000-RECEIVE-INPUT
+           IF WS-HAS-ERROR
+               PERFORM 8000-SEND-ERROR
+               GOBACK
+           END-IF
+      *
+           EVALUATE TRUE
+               WHEN WS-FUNC-INQ
+                   PERFORM 3000-INQUIRY
+               WHEN WS-FUNC-UPD
+                   PERFORM 2000-VALIDATE-INPUT
+                   IF WS-NO-ERROR
+                       PERFORM 5000-RESOLVE-EXCEPTION
+                   END-IF
+               WHEN WS-FUNC-LST
+                   PERFORM 6000-LIST-EXCEPTIONS
+               WHEN OTHER
+                   MOVE 'Y' TO WS-ERROR-FLAG
+                   STRING 'INVALID FUNCTION: '
+                          WS-IN-FUNC-CODE
+                          '. USE INQ/UPD/LST'
+                       DELIMITED BY SIZE
+                       INTO WS-ERROR-MSG
+           END-EVALUATE
+      *
+           IF WS-HAS-ERROR
+               PERFORM 8000-SEND-ERROR
+           END-IF
+      *
+           GOBACK
+           .
+      *
+      *---------------------------------------------------------------*
+      * 1000 - RECEIVE INPUT MESSAGE                                   *
+      *---------------------------------------------------------------*
+       1000-RECEIVE-INPUT.
+      *
+           CALL 'CBLTDLI' USING WS-IO-GU
+                                IO-PCB-MASK
+                                WS-INPUT-MSG
+      *
+           IF IO-STATUS-CODE NOT = SPACES
+               MOVE 'Y' TO WS-ERROR-FLAG
+               STRING 'IMS GU FAILED - STATUS: '
+                      IO-STATUS-CODE
+                   DELIMITED BY SIZE
+                   INTO WS-ERROR-MSG
+           END-IF
+           .
+       1000-EXIT.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      * 2000 - VALIDATE RESOLVE-EXCEPTION INPUT FIELDS                 *
+      *---------------------------------------------------------------*
+       2000-VALIDATE-INPUT.
+      *
+           IF WS-IN-EXCEPTION-ID = SPACES
+               MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE 'EXCEPTION ID IS REQUIRED' TO WS-ERROR-MSG
+               GO TO 2000-EXIT
+           END-IF
+      *
+           IF WS-IN-EXCEPTION-ID NOT NUMERIC
+               MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE 'EXCEPTION ID MUST BE NUMERIC' TO WS-ERROR-MSG
+               GO TO 2000-EXIT
+           END-IF
+      *
+           IF WS-IN-RESOLUTION-NOTE = SPACES
+               MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE 'RESOLUTION NOTE IS REQUIRED' TO WS-ERROR-MSG
+               GO TO 2000-EXIT
+           END-IF
+           .
+       2000-EXIT.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      * 3000 - INQUIRY BY EXCEPTION ID                                 *
+      *---------------------------------------------------------------*
+       3000-INQUIRY.
+      *
+           IF WS-IN-EXCEPTION-ID = SPACES
+               MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE 'EXCEPTION ID IS REQUIRED FOR INQUIRY'
+                   TO WS-ERROR-MSG
+               GO TO 3000-EXIT
+           END-IF
+      *
+           IF WS-IN-EXCEPTION-ID NOT NUMERIC
+               MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE 'EXCEPTION ID MUST BE NUMERIC' TO WS-ERROR-MSG
+               GO TO 3000-EXIT
+           END-IF
+      *
+           COMPUTE WS-EXC-ID-NUM = FUNCTION NUMVAL(WS-IN-EXCEPTION-ID)
+      *
+           EXEC SQL
+               SELECT EXCEPTION_TYPE,
+                      SOURCE_PROGRAM,
+                      DEALER_CODE,
+                      KEY_VALUE,
+                      EXCEPTION_DESC,
+                      DETECTED_TS,
+                      QUEUE_STATUS,
+                      RESOLVED_BY
+               INTO   :EXCEPTION-TYPE OF DCLEXCEPTION-QUEUE,
+                      :SOURCE-PROGRAM OF DCLEXCEPTION-QUEUE,
+                      :DEALER-CODE OF DCLEXCEPTION-QUEUE,
+                      :KEY-VALUE OF DCLEXCEPTION-QUEUE,
+                      :EXCEPTION-DESC OF DCLEXCEPTION-QUEUE,
+                      :DETECTED-TS OF DCLEXCEPTION-QUEUE,
+                      :QUEUE-STATUS OF DCLEXCEPTION-QUEUE,
+                      :RESOLVED-BY OF DCLEXCEPTION-QUEUE
+               FROM   AUTOSALE.EXCEPTION_QUEUE
+               WHERE  EXCEPTION_ID = :WS-EXC-ID-NUM
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                   PERFORM 3100-FORMAT-INQUIRY-OUTPUT
+               WHEN +100
+                   MOVE 'Y' TO WS-ERROR-FLAG
+                   STRING 'EXCEPTION ID NOT FOUND: '
+                          WS-IN-EXCEPTION-ID
+                       DELIMITED BY SIZE
+                       INTO WS-ERROR-MSG
+               WHEN OTHER
+                   MOVE 'Y' TO WS-ERROR-FLAG
+                   MOVE WS-MODULE-ID TO WS-DBE-PROGRAM
+                   MOVE '3000-INQUIRY' TO WS-DBE-SECTION
+                   MOVE 'EXCEPTION_QUEUE' TO WS-DBE-TABLE
+                   MOVE 'SELECT' TO WS-DBE-OPERATION
+                   CALL 'COMDBEL0' USING SQLCA
+                                         WS-DBE-PROGRAM
+                                         WS-DBE-SECTION
+                                         WS-DBE-TABLE
+                                         WS-DBE-OPERATION
+                                         WS-DBE-RESULT
+                   MOVE WS-DBE-MSG(1:79) TO WS-ERROR-MSG
+           END-EVALUATE
+           .
+       3000-EXIT.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      * 3100 - FORMAT INQUIRY OUTPUT                                   *
+      *---------------------------------------------------------------*
+       3100-FORMAT-INQUIRY-OUTPUT.
+      *
+           MOVE 450 TO WS-OUT-LL
+           MOVE 0 TO WS-OUT-ZZ
+           MOVE 'ASEXCI00' TO WS-OUT-MOD-NAME
+           MOVE 'INQ' TO WS-OUT-FUNC-CODE
+           MOVE WS-IN-EXCEPTION-ID TO WS-OUT-EXCEPTION-ID
+           MOVE EXCEPTION-TYPE OF DCLEXCEPTION-QUEUE
+               TO WS-OUT-EXCEPTION-TYPE
+           MOVE SOURCE-PROGRAM OF DCLEXCEPTION-QUEUE
+               TO WS-OUT-SOURCE-PROGRAM
+           MOVE DEALER-CODE OF DCLEXCEPTION-QUEUE
+               TO WS-OUT-DEALER-CODE
+           MOVE KEY-VALUE-TX OF DCLEXCEPTION-QUEUE
+               TO WS-OUT-KEY-VALUE
+           MOVE EXCEPTION-DESC-TX OF DCLEXCEPTION-QUEUE
+               TO WS-OUT-EXCEPTION-DESC
+           MOVE DETECTED-TS OF DCLEXCEPTION-QUEUE
+               TO WS-OUT-DETECTED-TS
+           MOVE QUEUE-STATUS OF DCLEXCEPTION-QUEUE
+               TO WS-OUT-QUEUE-STATUS
+           MOVE RESOLVED-BY OF DCLEXCEPTION-QUEUE
+               TO WS-OUT-RESOLVED-BY
+      *
+           MOVE 'EXCEPTION ENTRY DISPLAYED SUCCESSFULLY'
+               TO WS-OUT-MSG-LINE1
+           MOVE SPACES TO WS-OUT-MSG-LINE2
+      *
+           CALL 'CBLTDLI' USING WS-IO-ISRT
+                                IO-PCB-MASK
+                                WS-OUTPUT-MSG
+           .
+       3100-EXIT.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      * 5000 - MARK EXCEPTION RESOLVED                                 *
+      *---------------------------------------------------------------*
+       5000-RESOLVE-EXCEPTION.
+      *
+           COMPUTE WS-EXC-ID-NUM = FUNCTION NUMVAL(WS-IN-EXCEPTION-ID)
+      *
+      *    VERIFY THE EXCEPTION EXISTS AND IS STILL OPEN
+      *
+           EXEC SQL
+               SELECT EXCEPTION_TYPE, KEY_VALUE, QUEUE_STATUS
+               INTO   :WS-HV-EXCEPTION-TYPE,
+                      :WS-HV-KEY-VALUE,
+                      :WS-HV-QUEUE-STATUS
+               FROM   AUTOSALE.EXCEPTION_QUEUE
+               WHERE  EXCEPTION_ID = :WS-EXC-ID-NUM
+           END-EXEC
+      *
+           IF SQLCODE = +100
+               MOVE 'Y' TO WS-ERROR-FLAG
+               STRING 'EXCEPTION ID NOT FOUND: '
+                      WS-IN-EXCEPTION-ID
+                   DELIMITED BY SIZE
+                   INTO WS-ERROR-MSG
+               GO TO 5000-EXIT
+           END-IF
+      *
+           IF SQLCODE NOT = +0
+               MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE WS-MODULE-ID TO WS-DBE-PROGRAM
+               MOVE '5000-RESOLVE-SELECT' TO WS-DBE-SECTION
+               MOVE 'EXCEPTION_QUEUE' TO WS-DBE-TABLE
+               MOVE 'SELECT' TO WS-DBE-OPERATION
+               CALL 'COMDBEL0' USING SQLCA
+                                     WS-DBE-PROGRAM
+                                     WS-DBE-SECTION
+                                     WS-DBE-TABLE
+                                     WS-DBE-OPERATION
+                                     WS-DBE-RESULT
+               MOVE WS-DBE-MSG(1:79) TO WS-ERROR-MSG
+               GO TO 5000-EXIT
+           END-IF
+      *
+           IF WS-HV-QUEUE-STATUS NOT = 'O'
+               MOVE 'Y' TO WS-ERROR-FLAG
+               STRING 'EXCEPTION ID '
+                      WS-IN-EXCEPTION-ID
+                      ' IS ALREADY RESOLVED'
+                   DELIMITED BY SIZE
+                   INTO WS-ERROR-MSG
+               GO TO 5000-EXIT
+           END-IF
+      *
+           EXEC SQL
+               UPDATE AUTOSALE.EXCEPTION_QUEUE
+               SET    QUEUE_STATUS    = 'R',
+                      RESOLVED_BY     = :WS-IN-USER-ID,
+                      RESOLVED_TS     = CURRENT TIMESTAMP,
+                      RESOLUTION_NOTE = :WS-IN-RESOLUTION-NOTE
+               WHERE  EXCEPTION_ID    = :WS-EXC-ID-NUM
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE 450 TO WS-OUT-LL
+                   MOVE 0 TO WS-OUT-ZZ
+                   MOVE 'ASEXCI00' TO WS-OUT-MOD-NAME
+                   MOVE 'UPD' TO WS-OUT-FUNC-CODE
+                   MOVE WS-IN-EXCEPTION-ID TO WS-OUT-EXCEPTION-ID
+                   MOVE WS-HV-EXCEPTION-TYPE TO WS-OUT-EXCEPTION-TYPE
+                   MOVE 'R' TO WS-OUT-QUEUE-STATUS
+                   MOVE WS-IN-USER-ID TO WS-OUT-RESOLVED-BY
+                   STRING 'EXCEPTION ' WS-IN-EXCEPTION-ID
+                          ' MARKED RESOLVED'
+                       DELIMITED BY SIZE
+                       INTO WS-OUT-MSG-LINE1
+                   CALL 'CBLTDLI' USING WS-IO-ISRT
+                                        IO-PCB-MASK
+                                        WS-OUTPUT-MSG
+      *
+      *            AUDIT WITH OLD AND NEW STATUS
+      *
+                   MOVE WS-IN-USER-ID TO WS-AUD-USER-ID
+                   MOVE WS-MODULE-ID TO WS-AUD-PROGRAM-ID
+                   MOVE 'UPD' TO WS-AUD-ACTION
+                   MOVE 'EXCEPTION_QUEUE' TO WS-AUD-TABLE
+                   MOVE WS-IN-EXCEPTION-ID TO WS-AUD-KEY
+                   MOVE 'STATUS=O' TO WS-AUD-OLD-VAL
+                   STRING 'STATUS=R NOTE=' WS-IN-RESOLUTION-NOTE
+                       DELIMITED BY SIZE
+                       INTO WS-AUD-NEW-VAL
+                   CALL 'COMLGEL0' USING WS-AUD-USER-ID
+                                          WS-AUD-PROGRAM-ID
+                                          WS-AUD-ACTION
+                                          WS-AUD-TABLE
+                                          WS-AUD-KEY
+                                          WS-AUD-OLD-VAL
+                                          WS-AUD-NEW-VAL
+                                          WS-AUD-RC
+                                          WS-AUD-MSG
+               WHEN OTHER
+                   MOVE 'Y' TO WS-ERROR-FLAG
+                   MOVE WS-MODULE-ID TO WS-DBE-PROGRAM
+                   MOVE '5000-RESOLVE-UPDATE' TO WS-DBE-SECTION
+                   MOVE 'EXCEPTION_QUEUE' TO WS-DBE-TABLE
+                   MOVE 'UPDATE' TO WS-DBE-OPERATION
+                   CALL 'COMDBEL0' USING SQLCA
+                                         WS-DBE-PROGRAM
+                                         WS-DBE-SECTION
+                                         WS-DBE-TABLE
+                                         WS-DBE-OPERATION
+                                         WS-DBE-RESULT
+                   MOVE WS-DBE-MSG(1:79) TO WS-ERROR-MSG
+           END-EVALUATE
+           .
+       5000-EXIT.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      * 6000 - LIST OPEN EXCEPTIONS                                    *
+      *---------------------------------------------------------------*
+       6000-LIST-EXCEPTIONS.
+      *
+           INITIALIZE WS-LIST-OUTPUT
+           MOVE 0 TO WS-LIST-IDX
+           MOVE 0 TO WS-ROWS-FETCHED
+      *
+           EXEC SQL
+               OPEN EXCEPTION_LIST_CSR
+           END-EXEC
+      *
+           IF SQLCODE NOT = 0
+               MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE 'ERROR OPENING EXCEPTION LIST CURSOR'
+                   TO WS-ERROR-MSG
+               GO TO 6000-EXIT
+           END-IF
+      *
+           PERFORM 6100-FETCH-EXCEPTION
+               UNTIL SQLCODE NOT = 0
+               OR WS-LIST-IDX >= 20
+      *
+           EXEC SQL
+               CLOSE EXCEPTION_LIST_CSR
+           END-EXEC
+      *
+           IF WS-ROWS-FETCHED = 0
+               MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE 'NO OPEN EXCEPTIONS FOUND'
+                   TO WS-ERROR-MSG
+               GO TO 6000-EXIT
+           END-IF
+      *
+      *    FORMAT AND SEND LIST OUTPUT
+      *
+           MOVE 2700 TO WS-LST-LL
+           MOVE 0 TO WS-LST-ZZ
+           MOVE 'ASEXCI00' TO WS-LST-MOD-NAME
+           MOVE WS-ROWS-FETCHED TO WS-LST-COUNT
+           STRING 'DISPLAYING ' WS-ROWS-FETCHED
+                  ' OPEN EXCEPTIONS'
+               DELIMITED BY SIZE
+               INTO WS-LST-MSG
+      *
+           CALL 'CBLTDLI' USING WS-IO-ISRT
+                                IO-PCB-MASK
+                                WS-LIST-OUTPUT
+           .
+       6000-EXIT.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      * 6100 - FETCH NEXT OPEN EXCEPTION FROM CURSOR                   *
+      *---------------------------------------------------------------*
+       6100-FETCH-EXCEPTION.
+      *
+           EXEC SQL
+               FETCH EXCEPTION_LIST_CSR
+               INTO  :WS-CSR-EXC-ID,
+                     :WS-CSR-EXC-TYPE,
+                     :WS-CSR-KEY-TX,
+                     :WS-CSR-DESC-TX,
+                     :WS-CSR-DEALER,
+                     :WS-CSR-DETECTED-TS
+           END-EXEC
+      *
+           IF SQLCODE = 0
+               ADD 1 TO WS-LIST-IDX
+               ADD 1 TO WS-ROWS-FETCHED
+               MOVE WS-CSR-EXC-ID
+                   TO WS-LST-EXC-ID(WS-LIST-IDX)
+               MOVE WS-CSR-EXC-TYPE
+                   TO WS-LST-EXC-TYPE(WS-LIST-IDX)
+               MOVE WS-CSR-KEY-TX
+                   TO WS-LST-EXC-KEY(WS-LIST-IDX)
+               MOVE WS-CSR-DESC-TX(1:40)
+                   TO WS-LST-EXC-DESC(WS-LIST-IDX)
+               MOVE WS-CSR-DEALER
+                   TO WS-LST-EXC-DLR(WS-LIST-IDX)
+               MOVE WS-CSR-DETECTED-TS(1:10)
+                   TO WS-LST-EXC-DET(WS-LIST-IDX)
+           END-IF
+           .
+       6100-EXIT.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      * 8000 - SEND ERROR RESPONSE                                     *
+      *---------------------------------------------------------------*
+       8000-SEND-ERROR.
+      *
+           MOVE 450 TO WS-OUT-LL
+           MOVE 0 TO WS-OUT-ZZ
+           MOVE 'ASEXCI00' TO WS-OUT-MOD-NAME
+           MOVE WS-IN-FUNC-CODE TO WS-OUT-FUNC-CODE
+           MOVE WS-ERROR-MSG TO WS-OUT-MSG-LINE1
+           MOVE SPACES TO WS-OUT-MSG-LINE2
+      *
+           CALL 'CBLTDLI' USING WS-IO-ISRT
+                                IO-PCB-MASK
+                                WS-OUTPUT-MSG
+           .
+       8000-EXIT.
+           EXIT.
+      ****************************************************************
+      * END OF ADMEXC00                                              *
+      ****************************************************************
