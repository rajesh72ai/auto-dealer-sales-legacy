@@ -132,6 +132,50 @@
                88  WS-KEY-IS-NUMERIC           VALUE 'Y'.
                88  WS-KEY-NOT-NUMERIC          VALUE 'N'.
       *
+      *    CROSS-KEY DEPENDENCY VALIDATION RULES
+      *    RULE TYPE 'ORD' - KEY-A'S VALUE MAY NOT EXCEED KEY-B'S
+      *    RULE TYPE 'REQ' - IF KEY-A IS CONFIGURED, KEY-B MUST BE TOO
+      *
+       01  WS-CFG-RULES.
+           05  WS-RULE-TABLE.
+               10  FILLER PIC X(03) VALUE 'ORD'.
+               10  FILLER PIC X(30) VALUE
+                   'FLOOR_PLAN_GRACE_DAYS         '.
+               10  FILLER PIC X(30) VALUE
+                   'STKHLD00_MAX_HOLD_DAYS        '.
+               10  FILLER PIC X(60) VALUE
+                   'FLOOR PLAN GRACE MAY NOT EXCEED STOCK HOLD MAX DAYS
+      -            '         '.
+               10  FILLER PIC X(03) VALUE 'REQ'.
+               10  FILLER PIC X(30) VALUE
+                   'PRICE_APPROVAL_DELTA_PCT      '.
+               10  FILLER PIC X(30) VALUE
+                   'PRICE_APPROVAL_DELTA_AMT      '.
+               10  FILLER PIC X(60) VALUE
+                   'DELTA_PCT THRESHOLD REQUIRES DELTA_AMT ALSO SET
+      -            '             '.
+               10  FILLER PIC X(03) VALUE 'REQ'.
+               10  FILLER PIC X(30) VALUE
+                   'PRICE_APPROVAL_DELTA_AMT      '.
+               10  FILLER PIC X(30) VALUE
+                   'PRICE_APPROVAL_DELTA_PCT      '.
+               10  FILLER PIC X(60) VALUE
+                   'DELTA_AMT THRESHOLD REQUIRES DELTA_PCT ALSO SET
+      -            '             '.
+           05  WS-RULE-TBL-R REDEFINES WS-RULE-TABLE.
+               10  WS-RULE-ENTRY OCCURS 3 TIMES.
+                   15  WS-RULE-TYPE      PIC X(03).
+                   15  WS-RULE-KEY-A     PIC X(30).
+                   15  WS-RULE-KEY-B     PIC X(30).
+                   15  WS-RULE-DESC      PIC X(60).
+           05  WS-RULE-IDX           PIC 9(02) VALUE 0.
+           05  WS-OTHER-KEY          PIC X(30) VALUE SPACES.
+           05  WS-OTHER-VALUE        PIC X(100) VALUE SPACES.
+           05  WS-OTHER-FOUND        PIC X(01) VALUE 'N'.
+               88  WS-OTHER-KEY-FOUND           VALUE 'Y'.
+           05  WS-NEW-VAL-NUM        PIC S9(09)V9(4) COMP-3 VALUE 0.
+           05  WS-OTHER-VAL-NUM      PIC S9(09)V9(4) COMP-3 VALUE 0.
+      *
       *    NULL INDICATORS
       *
        01  WS-NULL-IND.
@@ -236,6 +280,9 @@
                    PERFORM 3000-INQUIRY
                WHEN WS-FUNC-UPD
                    PERFORM 2000-VALIDATE-INPUT
+                   IF WS-NO-ERROR
+                       PERFORM 2500-VALIDATE-CROSS-KEY-RULES
+                   END-IF
                    IF WS-NO-ERROR
                        PERFORM 5000-UPDATE-CONFIG
                    END-IF
@@ -326,6 +373,118 @@
            EXIT.
       *
       *---------------------------------------------------------------*
+      * 2500 - VALIDATE CROSS-KEY DEPENDENCY RULES                     *
+      *        REJECTS AN UPDATE THAT WOULD LEAVE TWO RELATED CONFIG   *
+      *        KEYS IN AN INCONSISTENT STATE (SEE WS-CFG-RULES)        *
+      *---------------------------------------------------------------*
+       2500-VALIDATE-CROSS-KEY-RULES.
+      *
+           PERFORM VARYING WS-RULE-IDX FROM 1 BY 1
+               UNTIL WS-RULE-IDX > 3 OR WS-HAS-ERROR
+      *
+               IF WS-IN-CONFIG-KEY = WS-RULE-KEY-A(WS-RULE-IDX)
+                   MOVE WS-RULE-KEY-B(WS-RULE-IDX) TO WS-OTHER-KEY
+                   IF WS-RULE-TYPE(WS-RULE-IDX) = 'ORD'
+                       PERFORM 2600-CHECK-ORDER-RULE
+                   ELSE
+                       PERFORM 2700-CHECK-REQUIRED-RULE
+                   END-IF
+               ELSE
+                   IF WS-RULE-TYPE(WS-RULE-IDX) = 'ORD'
+                   AND WS-IN-CONFIG-KEY = WS-RULE-KEY-B(WS-RULE-IDX)
+                       MOVE WS-RULE-KEY-A(WS-RULE-IDX) TO WS-OTHER-KEY
+                       PERFORM 2650-CHECK-ORDER-RULE-REVERSE
+                   END-IF
+               END-IF
+           END-PERFORM
+           .
+       2500-EXIT.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      * 2600 - ORDER RULE, THIS KEY IS THE LOW (KEY-A) SIDE            *
+      *---------------------------------------------------------------*
+       2600-CHECK-ORDER-RULE.
+      *
+           PERFORM 2800-LOOKUP-OTHER-KEY
+           IF WS-OTHER-KEY-FOUND
+               MOVE FUNCTION TRIM(WS-IN-CONFIG-VALUE) TO WS-VAL-TRIMMED
+               IF WS-VAL-TRIMMED NOT NUMERIC
+                   GO TO 2600-EXIT
+               END-IF
+               COMPUTE WS-NEW-VAL-NUM = FUNCTION NUMVAL(WS-VAL-TRIMMED)
+               COMPUTE WS-OTHER-VAL-NUM =
+                   FUNCTION NUMVAL(FUNCTION TRIM(WS-OTHER-VALUE))
+               IF WS-NEW-VAL-NUM > WS-OTHER-VAL-NUM
+                   MOVE 'Y' TO WS-ERROR-FLAG
+                   MOVE WS-RULE-DESC(WS-RULE-IDX) TO WS-ERROR-MSG(1:60)
+               END-IF
+           END-IF
+           .
+       2600-EXIT.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      * 2650 - ORDER RULE, THIS KEY IS THE HIGH (KEY-B) SIDE           *
+      *---------------------------------------------------------------*
+       2650-CHECK-ORDER-RULE-REVERSE.
+      *
+           PERFORM 2800-LOOKUP-OTHER-KEY
+           IF WS-OTHER-KEY-FOUND
+               MOVE FUNCTION TRIM(WS-IN-CONFIG-VALUE) TO WS-VAL-TRIMMED
+               IF WS-VAL-TRIMMED NOT NUMERIC
+                   GO TO 2650-EXIT
+               END-IF
+               COMPUTE WS-NEW-VAL-NUM = FUNCTION NUMVAL(WS-VAL-TRIMMED)
+               COMPUTE WS-OTHER-VAL-NUM =
+                   FUNCTION NUMVAL(FUNCTION TRIM(WS-OTHER-VALUE))
+               IF WS-OTHER-VAL-NUM > WS-NEW-VAL-NUM
+                   MOVE 'Y' TO WS-ERROR-FLAG
+                   MOVE WS-RULE-DESC(WS-RULE-IDX) TO WS-ERROR-MSG(1:60)
+               END-IF
+           END-IF
+           .
+       2650-EXIT.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      * 2700 - REQUIRED-PAIR RULE - THE DEPENDENT KEY MUST ALREADY     *
+      *        EXIST AS A CONFIGURED ROW                               *
+      *---------------------------------------------------------------*
+       2700-CHECK-REQUIRED-RULE.
+      *
+           PERFORM 2800-LOOKUP-OTHER-KEY
+           IF NOT WS-OTHER-KEY-FOUND
+               MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE WS-RULE-DESC(WS-RULE-IDX) TO WS-ERROR-MSG(1:60)
+           END-IF
+           .
+       2700-EXIT.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      * 2800 - LOOK UP THE CURRENT VALUE OF A RELATED CONFIG KEY       *
+      *---------------------------------------------------------------*
+       2800-LOOKUP-OTHER-KEY.
+      *
+           MOVE 'N' TO WS-OTHER-FOUND
+           MOVE SPACES TO WS-OTHER-VALUE
+      *
+           EXEC SQL
+               SELECT CONFIG_VALUE
+               INTO   :WS-OTHER-VALUE
+               FROM   AUTOSALE.SYSTEM_CONFIG
+               WHERE  CONFIG_KEY = :WS-OTHER-KEY
+           END-EXEC
+      *
+           IF SQLCODE = 0
+               MOVE 'Y' TO WS-OTHER-FOUND
+           END-IF
+           .
+       2800-EXIT.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
       * 3000 - INQUIRY BY CONFIG KEY                                   *
       *---------------------------------------------------------------*
        3000-INQUIRY.
