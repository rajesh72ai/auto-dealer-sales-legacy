@@ -0,0 +1,346 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFGACK00.
+      ****************************************************************
+      * PROGRAM:  MFGACK00                                           *
+      * SYSTEM:   AUTOSALES - AUTOMOTIVE DEALER SALES & REPORTING    *
+      * MODULE:   MANUFACTURER INTERFACE - SUBMISSION ACKNOWLEDGMENT *
+      * AUTHOR:   AUTOSALES DEVELOPMENT TEAM                         *
+      * DATE:     2026-08-09                                         *
+      * PURPOSE:  RECORDS THE OEM'S ACKNOWLEDGMENT OR REJECTION OF A *
+      *           MONTHLY FLAT FILE SUBMISSION LOGGED BY RPTMFG00.   *
+      *           UPDATES SUBMISSION_LOG WITH THE OEM'S REFERENCE    *
+      *           NUMBER, ACCEPT/REJECT STATUS, AND ANY NOTES SO A   *
+      *           REJECTED FILE DOES NOT SILENTLY VANISH.            *
+      * IMS:      ONLINE IMS DC TRANSACTION                          *
+      * ENTRY:    DLITCBL                                            *
+      * MFS MOD:  ASMFGA00                                           *
+      * TABLES:   AUTOSALE.SUBMISSION_LOG     (READ/UPDATE)          *
+      * CALLS:    COMLGEL0 - AUDIT LOGGING                           *
+      *           COMDBEL0 - DB2 ERROR HANDLER                       *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3090.
+       OBJECT-COMPUTER. IBM-3090.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-PROGRAM-FIELDS.
+           05  WS-PROGRAM-NAME           PIC X(08)
+                                          VALUE 'MFGACK00'.
+           05  WS-PROGRAM-VERSION        PIC X(06)
+                                          VALUE '01.00 '.
+           05  WS-MOD-NAME               PIC X(08)
+                                          VALUE 'ASMFGA00'.
+      *
+       01  WS-IMS-FUNCTIONS.
+           05  WS-GU                     PIC X(04) VALUE 'GU  '.
+           05  WS-ISRT                   PIC X(04) VALUE 'ISRT'.
+      *
+           COPY WSSQLCA.
+           COPY WSIOPCB.
+           COPY DCLSUBLG.
+      *
+      *    VALID ACK STATUS CODES
+      *
+       01  WS-VALID-STATUS.
+           05  FILLER                    PIC X(01) VALUE 'A'.
+           05  FILLER                    PIC X(01) VALUE 'R'.
+       01  WS-VALID-STATUS-R REDEFINES WS-VALID-STATUS.
+           05  WS-VAL-STATUS-ENTRY       PIC X(01) OCCURS 2 TIMES.
+      *
+      *    INPUT MESSAGE AREA
+      *
+       01  WS-INPUT-MSG.
+           05  WS-IN-LL                  PIC S9(04) COMP.
+           05  WS-IN-ZZ                  PIC S9(04) COMP.
+           05  WS-IN-TRAN-CODE           PIC X(08).
+           05  WS-IN-SUBMISSION-ID       PIC S9(09).
+           05  WS-IN-ACK-STATUS          PIC X(01).
+           05  WS-IN-ACK-REFERENCE       PIC X(20).
+           05  WS-IN-ACK-NOTES           PIC X(100).
+      *
+      *    OUTPUT MESSAGE AREA
+      *
+       01  WS-OUTPUT-MSG.
+           05  WS-OUT-LL                 PIC S9(04) COMP.
+           05  WS-OUT-ZZ                 PIC S9(04) COMP.
+           05  WS-OUT-TITLE              PIC X(40).
+           05  WS-OUT-SUBMISSION-ID      PIC Z(8)9.
+           05  WS-OUT-REPORT-ID          PIC X(08).
+           05  WS-OUT-REPORT-MONTH       PIC X(07).
+           05  WS-OUT-OLD-STATUS         PIC X(01).
+           05  WS-OUT-NEW-STATUS         PIC X(01).
+           05  WS-OUT-MESSAGE            PIC X(79).
+      *
+      *    WORK FIELDS
+      *
+       01  WS-WORK-FIELDS.
+           05  WS-STATUS-VALID           PIC X(01) VALUE 'N'.
+               88  WS-IS-VALID-STATUS              VALUE 'Y'.
+               88  WS-NOT-VALID-STATUS             VALUE 'N'.
+           05  WS-STAT-IDX               PIC S9(04) COMP
+                                                     VALUE +0.
+           05  WS-SUBMISSION-ID-IN       PIC S9(09) COMP
+                                                     VALUE +0.
+      *
+      *    AUDIT MODULE LINKAGE
+      *
+       01  WS-AUD-USER-ID               PIC X(08).
+       01  WS-AUD-PROGRAM-ID            PIC X(08).
+       01  WS-AUD-ACTION-TYPE           PIC X(03).
+       01  WS-AUD-TABLE-NAME            PIC X(30).
+       01  WS-AUD-KEY-VALUE             PIC X(50).
+       01  WS-AUD-OLD-VALUE             PIC X(200).
+       01  WS-AUD-NEW-VALUE             PIC X(200).
+       01  WS-AUD-RETURN-CODE           PIC S9(04) COMP.
+       01  WS-AUD-ERROR-MSG             PIC X(50).
+      *
+      *    DB2 ERROR HANDLER LINKAGE
+      *
+       01  WS-DBE-PROGRAM-NAME          PIC X(08).
+       01  WS-DBE-SECTION-NAME          PIC X(20).
+       01  WS-DBE-TABLE-NAME            PIC X(30).
+       01  WS-DBE-OPERATION             PIC X(10).
+       01  WS-DBE-RESULT-AREA.
+           05  WS-DBE-RESULT-CODE       PIC S9(04) COMP.
+           05  WS-DBE-RESULT-MSG        PIC X(79).
+      *
+       LINKAGE SECTION.
+      *
+       01  IO-PCB.
+           05  FILLER                    PIC X(10).
+           05  IO-STATUS                 PIC X(02).
+           05  FILLER                    PIC X(20).
+           05  IO-PCB-MOD-NAME           PIC X(08).
+           05  IO-USER                   PIC X(08).
+      *
+       01  DB-PCB-1.
+           05  DB-1-DBD-NAME            PIC X(08).
+           05  DB-1-SEG-LEVEL           PIC X(02).
+           05  DB-1-STATUS              PIC X(02).
+           05  FILLER                   PIC X(20).
+      *
+       PROCEDURE DIVISION.
+      *
+       ENTRY 'DLITCBL' USING IO-PCB, DB-PCB-1.
+      *
+       0000-MAIN-CONTROL.
+      *
+           PERFORM 1000-INITIALIZE
+      *
+           PERFORM 2000-RECEIVE-INPUT
+      *
+           IF IO-STATUS = '  '
+               PERFORM 3000-VALIDATE-INPUT
+           END-IF
+      *
+           IF WS-OUT-MESSAGE = SPACES
+               PERFORM 4000-LOOKUP-SUBMISSION
+           END-IF
+      *
+           IF WS-OUT-MESSAGE = SPACES
+               PERFORM 5000-PROCESS-ACK
+           END-IF
+      *
+           PERFORM 6000-SEND-OUTPUT
+      *
+           GOBACK
+           .
+      *
+      ****************************************************************
+      *    1000-INITIALIZE                                           *
+      ****************************************************************
+       1000-INITIALIZE.
+      *
+           INITIALIZE WS-INPUT-MSG
+           INITIALIZE WS-OUTPUT-MSG
+           INITIALIZE WS-WORK-FIELDS
+           MOVE 'MANUFACTURER SUBMISSION ACK ENTRY' TO WS-OUT-TITLE
+           MOVE SPACES TO WS-OUT-MESSAGE
+           .
+      *
+      ****************************************************************
+      *    2000-RECEIVE-INPUT                                        *
+      ****************************************************************
+       2000-RECEIVE-INPUT.
+      *
+           CALL 'CBLTDLI' USING WS-GU
+                                IO-PCB
+                                WS-INPUT-MSG
+      *
+           IF IO-STATUS NOT = '  '
+               MOVE 'MFGACK00: ERROR RECEIVING INPUT MESSAGE'
+                   TO WS-OUT-MESSAGE
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    3000-VALIDATE-INPUT                                       *
+      ****************************************************************
+       3000-VALIDATE-INPUT.
+      *
+           IF WS-IN-SUBMISSION-ID = ZERO
+               MOVE 'SUBMISSION ID IS REQUIRED'
+                   TO WS-OUT-MESSAGE
+               GO TO 3000-EXIT
+           END-IF
+      *
+           MOVE 'N' TO WS-STATUS-VALID
+           PERFORM VARYING WS-STAT-IDX FROM 1 BY 1
+               UNTIL WS-STAT-IDX > 2
+               OR WS-IS-VALID-STATUS
+               IF WS-IN-ACK-STATUS = WS-VAL-STATUS-ENTRY(WS-STAT-IDX)
+                   MOVE 'Y' TO WS-STATUS-VALID
+               END-IF
+           END-PERFORM
+      *
+           IF WS-NOT-VALID-STATUS
+               MOVE 'INVALID ACK STATUS - MUST BE A OR R'
+                   TO WS-OUT-MESSAGE
+               GO TO 3000-EXIT
+           END-IF
+      *
+           IF WS-IN-ACK-STATUS = 'R'
+               AND WS-IN-ACK-NOTES = SPACES
+               MOVE 'REJECTION NOTES ARE REQUIRED WHEN REJECTING'
+                   TO WS-OUT-MESSAGE
+               GO TO 3000-EXIT
+           END-IF
+      *
+           MOVE WS-IN-SUBMISSION-ID TO WS-SUBMISSION-ID-IN
+                                        WS-OUT-SUBMISSION-ID
+           .
+       3000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    4000-LOOKUP-SUBMISSION - VERIFY SUBMISSION EXISTS         *
+      ****************************************************************
+       4000-LOOKUP-SUBMISSION.
+      *
+           EXEC SQL
+               SELECT REPORT_ID
+                    , REPORT_MONTH
+                    , SUBMISSION_STATUS
+               INTO  :REPORT-ID
+                    , :REPORT-MONTH
+                    , :SUBMISSION-STATUS
+               FROM   AUTOSALE.SUBMISSION_LOG
+               WHERE  SUBMISSION_ID = :WS-SUBMISSION-ID-IN
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+               WHEN +0
+                   MOVE REPORT-ID         TO WS-OUT-REPORT-ID
+                   MOVE REPORT-MONTH      TO WS-OUT-REPORT-MONTH
+                   MOVE SUBMISSION-STATUS TO WS-OUT-OLD-STATUS
+               WHEN +100
+                   MOVE 'SUBMISSION ID NOT FOUND'
+                       TO WS-OUT-MESSAGE
+               WHEN OTHER
+                   MOVE WS-PROGRAM-NAME TO WS-DBE-PROGRAM-NAME
+                   MOVE '4000-LOOKUP' TO WS-DBE-SECTION-NAME
+                   MOVE 'SUBMISSION_LOG' TO WS-DBE-TABLE-NAME
+                   MOVE 'SELECT' TO WS-DBE-OPERATION
+                   CALL 'COMDBEL0' USING SQLCA
+                                         WS-DBE-PROGRAM-NAME
+                                         WS-DBE-SECTION-NAME
+                                         WS-DBE-TABLE-NAME
+                                         WS-DBE-OPERATION
+                                         WS-DBE-RESULT-AREA
+                   MOVE WS-DBE-RESULT-MSG TO WS-OUT-MESSAGE
+           END-EVALUATE
+           .
+      *
+      ****************************************************************
+      *    5000-PROCESS-ACK - UPDATE SUBMISSION_LOG WITH OEM'S        *
+      *                RESPONSE                                      *
+      ****************************************************************
+       5000-PROCESS-ACK.
+      *
+           IF WS-OUT-OLD-STATUS NOT = 'N'
+               MOVE 'SUBMISSION ALREADY HAS AN ACK/REJECT RECORDED'
+                   TO WS-OUT-MESSAGE
+               GO TO 5000-EXIT
+           END-IF
+      *
+           EXEC SQL
+               UPDATE AUTOSALE.SUBMISSION_LOG
+                  SET SUBMISSION_STATUS = :WS-IN-ACK-STATUS
+                    , ACK_REFERENCE     = :WS-IN-ACK-REFERENCE
+                    , ACK_NOTES         = :WS-IN-ACK-NOTES
+                    , ACK_BY            = :IO-USER
+                    , ACK_TS            = CURRENT TIMESTAMP
+               WHERE  SUBMISSION_ID     = :WS-SUBMISSION-ID-IN
+           END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               MOVE WS-PROGRAM-NAME TO WS-DBE-PROGRAM-NAME
+               MOVE '5000-UPDATE' TO WS-DBE-SECTION-NAME
+               MOVE 'SUBMISSION_LOG' TO WS-DBE-TABLE-NAME
+               MOVE 'UPDATE' TO WS-DBE-OPERATION
+               CALL 'COMDBEL0' USING SQLCA
+                                     WS-DBE-PROGRAM-NAME
+                                     WS-DBE-SECTION-NAME
+                                     WS-DBE-TABLE-NAME
+                                     WS-DBE-OPERATION
+                                     WS-DBE-RESULT-AREA
+               MOVE WS-DBE-RESULT-MSG TO WS-OUT-MESSAGE
+               GO TO 5000-EXIT
+           END-IF
+      *
+           MOVE WS-IN-ACK-STATUS TO WS-OUT-NEW-STATUS
+      *
+      *    AUDIT LOG
+      *
+           MOVE IO-USER TO WS-AUD-USER-ID
+           MOVE WS-PROGRAM-NAME TO WS-AUD-PROGRAM-ID
+           MOVE 'UPD' TO WS-AUD-ACTION-TYPE
+           MOVE 'SUBMISSION_LOG' TO WS-AUD-TABLE-NAME
+           MOVE WS-IN-SUBMISSION-ID TO WS-AUD-KEY-VALUE
+           STRING 'STATUS=' WS-OUT-OLD-STATUS
+                  DELIMITED BY SIZE
+                  INTO WS-AUD-OLD-VALUE
+           STRING 'STATUS=' WS-IN-ACK-STATUS
+                  ' REF=' WS-IN-ACK-REFERENCE
+                  DELIMITED BY SIZE
+                  INTO WS-AUD-NEW-VALUE
+           CALL 'COMLGEL0' USING WS-AUD-USER-ID
+                                 WS-AUD-PROGRAM-ID
+                                 WS-AUD-ACTION-TYPE
+                                 WS-AUD-TABLE-NAME
+                                 WS-AUD-KEY-VALUE
+                                 WS-AUD-OLD-VALUE
+                                 WS-AUD-NEW-VALUE
+                                 WS-AUD-RETURN-CODE
+                                 WS-AUD-ERROR-MSG
+      *
+           IF WS-IN-ACK-STATUS = 'A'
+               MOVE 'SUBMISSION MARKED ACCEPTED BY MANUFACTURER'
+                   TO WS-OUT-MESSAGE
+           ELSE
+               MOVE 'SUBMISSION MARKED REJECTED BY MANUFACTURER'
+                   TO WS-OUT-MESSAGE
+           END-IF
+           .
+       5000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    6000-SEND-OUTPUT                                          *
+      ****************************************************************
+       6000-SEND-OUTPUT.
+      *
+           COMPUTE WS-OUT-LL =
+               FUNCTION LENGTH(WS-OUTPUT-MSG)
+           MOVE +0 TO WS-OUT-ZZ
+      *
+           CALL 'CBLTDLI' USING WS-ISRT
+                                IO-PCB
+                                WS-OUTPUT-MSG
+           .
+      ****************************************************************
+      * END OF MFGACK00                                              *
+      ****************************************************************
