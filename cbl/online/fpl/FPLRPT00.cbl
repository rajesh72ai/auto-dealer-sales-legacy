@@ -10,7 +10,10 @@
       *           TOTAL BALANCE, TOTAL INTEREST, GROUPED BY LENDER.  *
       *           GROUPS BY NEW/USED, LENDER, AND AGE BUCKET.        *
       *           CALCULATES WEIGHTED AVG INTEREST RATE AND          *
-      *           AVERAGE DAYS ON FLOOR.                             *
+      *           AVERAGE DAYS ON FLOOR. ALSO SUMMARIZES CURTAILMENT  *
+      *           STATUS (INTEREST-ONLY, OK, APPROACHING, DUE)        *
+      *           AGAINST EACH VEHICLE'S LENDER'S ACTUAL CURTAILMENT  *
+      *           SCHEDULE, TIERED OR FLAT.                          *
       * IMS:      ONLINE IMS DC TRANSACTION                          *
       * TRANS:    FPLR - FLOOR PLAN REPORT                           *
       * MFS MOD:  ASFPLR00                                           *
@@ -19,6 +22,10 @@
       *           AUTOSALE.LENDER             (READ)                  *
       * CALLS:    COMFMTL0 - FIELD FORMATTING                        *
       *           COMINTL0 - INTEREST CALCULATION                    *
+      *           COMCURL0 - CURTAILMENT SCHEDULE CALCULATION        *
+      * CHANGE LOG:                                                  *
+      *   2026-08-09  ADDED LENDER CURTAILMENT SCHEDULE STATUS        *
+      *               SUMMARY VIA COMCURL0 (SEE LENDER_CURTAIL_TIER) *
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -72,6 +79,12 @@
            05  WS-OUT-AGE-31-60          PIC Z(3)9.
            05  WS-OUT-AGE-61-90          PIC Z(3)9.
            05  WS-OUT-AGE-91-PLUS        PIC Z(3)9.
+      *    CURTAILMENT SCHEDULE STATUS SUMMARY (PER LENDER'S ACTUAL
+      *    TIERED CONTRACT, NOT JUST THE GENERIC AGE BUCKETS ABOVE)
+           05  WS-OUT-CURT-INT-ONLY      PIC Z(3)9.
+           05  WS-OUT-CURT-OK            PIC Z(3)9.
+           05  WS-OUT-CURT-APPROACH      PIC Z(3)9.
+           05  WS-OUT-CURT-DUE           PIC Z(3)9.
       *    NEW/USED SPLIT
            05  WS-OUT-NEW-COUNT          PIC Z(3)9.
            05  WS-OUT-NEW-BALANCE        PIC X(15).
@@ -120,6 +133,11 @@
            05  WS-AGE-31-60             PIC S9(04) COMP VALUE +0.
            05  WS-AGE-61-90             PIC S9(04) COMP VALUE +0.
            05  WS-AGE-91-PLUS           PIC S9(04) COMP VALUE +0.
+      *    CURTAILMENT SCHEDULE STATUS COUNTERS
+           05  WS-CURT-INT-ONLY         PIC S9(04) COMP VALUE +0.
+           05  WS-CURT-OK               PIC S9(04) COMP VALUE +0.
+           05  WS-CURT-APPROACH         PIC S9(04) COMP VALUE +0.
+           05  WS-CURT-DUE              PIC S9(04) COMP VALUE +0.
       *    LENDER ACCUMULATOR TABLE
        01  WS-LND-ACCUM-TABLE.
            05  WS-LND-ACCUM OCCURS 8 TIMES.
@@ -163,6 +181,28 @@
        01  WS-INT-RESULT                 PIC S9(09)V99 COMP-3.
        01  WS-INT-RETURN-CODE            PIC S9(04) COMP.
       *
+      *    CURTAILMENT SCHEDULE MODULE LINKAGE
+      *
+       01  WS-CS-REQUEST.
+           05  WS-CS-LENDER-ID           PIC X(05).
+           05  WS-CS-DAYS-ON-FLOOR       PIC S9(09) COMP.
+       01  WS-CS-RESULT.
+           05  WS-CS-RETURN-CODE         PIC S9(04) COMP.
+           05  WS-CS-RETURN-MSG          PIC X(79).
+           05  WS-CS-TIER-SEQ            PIC S9(04) COMP.
+           05  WS-CS-TIER-DESC           PIC X(20).
+           05  WS-CS-CURTAIL-FREQ-DAYS   PIC S9(09) COMP.
+           05  WS-CS-DAYS-TO-NEXT        PIC S9(09) COMP.
+           05  WS-CS-CURTAIL-FLAG        PIC X(01).
+               88  WS-CS-CURTAIL-DUE                 VALUE 'Y'.
+               88  WS-CS-CURTAIL-OK                   VALUE 'N'.
+           05  WS-CS-APPROACH-FLAG       PIC X(01).
+               88  WS-CS-APPROACHING                  VALUE 'Y'.
+               88  WS-CS-NOT-APPROACHING              VALUE 'N'.
+           05  WS-CS-INT-ONLY-FLAG       PIC X(01).
+               88  WS-CS-IS-INTEREST-ONLY             VALUE 'Y'.
+               88  WS-CS-NOT-INTEREST-ONLY            VALUE 'N'.
+      *
       *    CURSOR FOR EXPOSURE REPORT
       *
            EXEC SQL DECLARE CSR_FPL_EXPOSURE CURSOR FOR
@@ -376,6 +416,35 @@
                    ADD +1 TO WS-AGE-91-PLUS
            END-EVALUATE
       *
+      *    CURTAILMENT SCHEDULE STATUS - CLASSIFY AGAINST THE
+      *    LENDER'S ACTUAL CONTRACT (TIERED IF ONE IS ON FILE)
+      *    RATHER THAN THE GENERIC AGE BUCKET ABOVE
+      *
+           MOVE WS-HV-FP-LENDER-ID TO WS-CS-LENDER-ID
+           MOVE WS-DAYS-ON-FLOOR TO WS-CS-DAYS-ON-FLOOR
+           CALL 'COMCURL0' USING WS-CS-REQUEST
+                                 WS-CS-RESULT
+      *
+           IF WS-CS-RETURN-CODE = +0
+      *        DUE/APPROACHING ARE THE ACTIONABLE STATUSES AND MUST BE
+      *        TESTED AHEAD OF THE INTEREST-ONLY FLAG - A VEHICLE ON
+      *        AN INTEREST-ONLY TIER CAN STILL BE DUE OR APPROACHING
+      *        THE END OF THAT TIER (SEE COMCURL0 5000-CALC-NEXT-
+      *        CURTAILMENT), AND MOST LENDERS ON FILE TODAY HAVE NO
+      *        TIERED SCHEDULE AND FALL BACK TO A FLAT INTEREST-ONLY
+      *        TIER, SO THAT FLAG IS ON FOR VIRTUALLY EVERY VEHICLE
+               EVALUATE TRUE
+                   WHEN WS-CS-CURTAIL-DUE
+                       ADD +1 TO WS-CURT-DUE
+                   WHEN WS-CS-APPROACHING
+                       ADD +1 TO WS-CURT-APPROACH
+                   WHEN WS-CS-IS-INTEREST-ONLY
+                       ADD +1 TO WS-CURT-INT-ONLY
+                   WHEN OTHER
+                       ADD +1 TO WS-CURT-OK
+               END-EVALUATE
+           END-IF
+      *
       *    ACCUMULATE BY LENDER
       *
            MOVE 'N' TO WS-FOUND-FLAG
@@ -509,6 +578,13 @@
            MOVE WS-AGE-61-90 TO WS-OUT-AGE-61-90
            MOVE WS-AGE-91-PLUS TO WS-OUT-AGE-91-PLUS
       *
+      *    FORMAT CURTAILMENT SCHEDULE STATUS COUNTERS
+      *
+           MOVE WS-CURT-INT-ONLY TO WS-OUT-CURT-INT-ONLY
+           MOVE WS-CURT-OK TO WS-OUT-CURT-OK
+           MOVE WS-CURT-APPROACH TO WS-OUT-CURT-APPROACH
+           MOVE WS-CURT-DUE TO WS-OUT-CURT-DUE
+      *
       *    FORMAT NEW/USED
       *
            MOVE WS-NEW-COUNT TO WS-OUT-NEW-COUNT
