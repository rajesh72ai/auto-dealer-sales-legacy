@@ -11,7 +11,11 @@
       *           OR BATCH MODE (ALL ACTIVE VEHICLES). UPDATES       *
       *           FLOOR_PLAN_VEHICLE.INTEREST_ACCRUED AND INSERTS    *
       *           FLOOR_PLAN_INTEREST DAILY DETAIL RECORDS.          *
-      *           FLAGS CURTAILMENT APPROACHING (WITHIN 15 DAYS).    *
+      *           FLAGS CURTAILMENT APPROACHING/DUE AGAINST THE       *
+      *           LENDER'S CURTAILMENT SCHEDULE (TIERED SCHEDULE IF   *
+      *           ONE IS ON FILE, OTHERWISE THE LENDER'S FLAT        *
+      *           CURTAILMENT_DAYS) AND ADVANCES CURTAILMENT_DATE    *
+      *           TO THE NEXT DUE DATE UNDER THAT SCHEDULE.           *
       * IMS:      ONLINE IMS DC TRANSACTION                          *
       * TRANS:    FPLN - FLOOR PLAN INTEREST                         *
       * MFS MOD:  ASFPLN00                                           *
@@ -19,6 +23,10 @@
       *           AUTOSALE.FLOOR_PLAN_INTEREST (INSERT)              *
       * CALLS:    COMINTL0 - INTEREST CALCULATION                    *
       *           COMDBEL0 - DB2 ERROR HANDLER                       *
+      *           COMCURL0 - CURTAILMENT SCHEDULE CALCULATION        *
+      * CHANGE LOG:                                                  *
+      *   2026-08-09  ADDED TIERED LENDER CURTAILMENT SCHEDULE        *
+      *               SUPPORT VIA COMCURL0 (SEE LENDER_CURTAIL_TIER) *
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -84,11 +92,10 @@
                                                        VALUE +0.
            05  WS-TOTAL-INTEREST         PIC S9(11)V99 COMP-3
                                                        VALUE +0.
-           05  WS-DAYS-TO-CURTAIL        PIC S9(04) COMP VALUE +0.
+           05  WS-DAYS-ON-FLOOR          PIC S9(09) COMP VALUE +0.
            05  WS-EOF-FLAG               PIC X(01)  VALUE 'N'.
                88  WS-END-OF-DATA                   VALUE 'Y'.
                88  WS-MORE-DATA                     VALUE 'N'.
-           05  WS-CURTAIL-THRESHOLD      PIC S9(04) COMP VALUE +15.
       *
       *    DB2 HOST VARIABLES
       *
@@ -122,6 +129,28 @@
        01  WS-DBE-TABLE-NAME             PIC X(18).
        01  WS-DBE-RETURN-CODE            PIC S9(04) COMP.
       *
+      *    CURTAILMENT SCHEDULE MODULE LINKAGE
+      *
+       01  WS-CS-REQUEST.
+           05  WS-CS-LENDER-ID           PIC X(05).
+           05  WS-CS-DAYS-ON-FLOOR       PIC S9(09) COMP.
+       01  WS-CS-RESULT.
+           05  WS-CS-RETURN-CODE         PIC S9(04) COMP.
+           05  WS-CS-RETURN-MSG          PIC X(79).
+           05  WS-CS-TIER-SEQ            PIC S9(04) COMP.
+           05  WS-CS-TIER-DESC           PIC X(20).
+           05  WS-CS-CURTAIL-FREQ-DAYS   PIC S9(09) COMP.
+           05  WS-CS-DAYS-TO-NEXT        PIC S9(09) COMP.
+           05  WS-CS-CURTAIL-FLAG        PIC X(01).
+               88  WS-CS-CURTAIL-DUE                 VALUE 'Y'.
+               88  WS-CS-CURTAIL-OK                   VALUE 'N'.
+           05  WS-CS-APPROACH-FLAG       PIC X(01).
+               88  WS-CS-APPROACHING                  VALUE 'Y'.
+               88  WS-CS-NOT-APPROACHING              VALUE 'N'.
+           05  WS-CS-INT-ONLY-FLAG       PIC X(01).
+               88  WS-CS-IS-INTEREST-ONLY             VALUE 'Y'.
+               88  WS-CS-NOT-INTEREST-ONLY            VALUE 'N'.
+      *
       *    FORMAT MODULE LINKAGE
       *
        01  WS-FMT-FUNCTION               PIC X(04).
@@ -444,17 +473,32 @@
       *
            ADD +1 TO WS-UPDATED-COUNT
       *
-      *    CHECK CURTAILMENT APPROACHING
+      *    CHECK CURTAILMENT APPROACHING AGAINST THE LENDER'S
+      *    CURTAILMENT SCHEDULE (TIERED IF ONE IS ON FILE) AND
+      *    ADVANCE THE STORED CURTAILMENT_DATE TO THE NEXT DUE DATE
       *
            EXEC SQL
-               SET :WS-DAYS-TO-CURTAIL =
-                   DAYS(:WS-HV-FP-CURTAIL-DATE)
-                   - DAYS(CURRENT DATE)
+               SET :WS-DAYS-ON-FLOOR =
+                   DAYS(CURRENT DATE)
+                   - DAYS(:WS-HV-FP-FLOOR-DATE)
            END-EXEC
       *
-           IF WS-DAYS-TO-CURTAIL >= +0
-           AND WS-DAYS-TO-CURTAIL <= WS-CURTAIL-THRESHOLD
-               ADD +1 TO WS-CURTAIL-WARN-CT
+           MOVE WS-HV-FP-LENDER-ID TO WS-CS-LENDER-ID
+           MOVE WS-DAYS-ON-FLOOR TO WS-CS-DAYS-ON-FLOOR
+           CALL 'COMCURL0' USING WS-CS-REQUEST
+                                 WS-CS-RESULT
+      *
+           IF WS-CS-RETURN-CODE = +0
+               IF WS-CS-CURTAIL-DUE OR WS-CS-APPROACHING
+                   ADD +1 TO WS-CURTAIL-WARN-CT
+               END-IF
+      *
+               EXEC SQL
+                   UPDATE AUTOSALE.FLOOR_PLAN_VEHICLE
+                   SET    CURTAILMENT_DATE =
+                              CURRENT DATE + :WS-CS-DAYS-TO-NEXT DAYS
+                   WHERE  FLOOR_PLAN_ID = :WS-HV-FP-ID
+               END-EXEC
            END-IF
            .
        6000-EXIT.
