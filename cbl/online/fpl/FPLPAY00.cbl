@@ -11,13 +11,24 @@
       *           UP TO PAYOFF DATE. UPDATES FLOOR_PLAN_VEHICLE:     *
       *           STATUS=PD (PAID), PAYOFF_DATE, FINAL BALANCE.      *
       *           UPDATES CUMULATIVE INTEREST FIELDS.                *
+      *           ALSO SUPPORTS A PARTIAL PAYDOWN (CURTAILMENT       *
+      *           PAYMENT LESS THAN THE FULL PAYOFF AMOUNT): THE      *
+      *           FLOOR PLAN STAYS ACTIVE, CURRENT_BALANCE IS        *
+      *           REDUCED BY THE PAYDOWN AMOUNT, AND A PAYMENT       *
+      *           HISTORY ROW IS LOGGED TO FLOOR_PLAN_PAYMENT. A     *
+      *           PAYDOWN AMOUNT THAT EQUALS OR EXCEEDS THE CURRENT  *
+      *           BALANCE IS TREATED AS A FULL PAYOFF.               *
       * IMS:      ONLINE IMS DC TRANSACTION                          *
       * TRANS:    FPLP - FLOOR PLAN PAYOFF                           *
       * MFS MOD:  ASFPLP00                                           *
       * TABLES:   AUTOSALE.FLOOR_PLAN_VEHICLE (READ/UPDATE)          *
+      *           AUTOSALE.FLOOR_PLAN_PAYMENT (INSERT)               *
       * CALLS:    COMINTL0 - INTEREST CALCULATION                    *
       *           COMFMTL0 - FIELD FORMATTING                        *
       *           COMLGEL0 - AUDIT LOGGING                           *
+      * CHANGE LOG:                                                  *
+      *   2026-08-09  ADDED PARTIAL FLOOR PLAN PAYDOWN SUPPORT        *
+      *               (FLOOR_PLAN_PAYMENT HISTORY, SEE DCLFPPAY)     *
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -49,6 +60,7 @@
            05  WS-IN-ZZ                  PIC S9(04) COMP.
            05  WS-IN-TRAN-CODE           PIC X(08).
            05  WS-IN-VIN                 PIC X(17).
+           05  WS-IN-PAYDOWN-AMT         PIC X(12).
       *
       *    OUTPUT MESSAGE AREA (TO MFS)
       *
@@ -62,6 +74,8 @@
            05  WS-OUT-ORIG-BALANCE       PIC X(13).
            05  WS-OUT-FINAL-INTEREST     PIC X(11).
            05  WS-OUT-TOTAL-PAYOFF       PIC X(15).
+           05  WS-OUT-PAYDOWN-AMT        PIC X(13).
+           05  WS-OUT-REMAIN-BAL         PIC X(13).
            05  WS-OUT-LENDER-ID          PIC X(05).
            05  WS-OUT-STATUS             PIC X(02).
            05  WS-OUT-DAYS-ON-FLOOR      PIC Z(3)9.
@@ -79,6 +93,12 @@
            05  WS-DAYS-ON-FLOOR          PIC S9(04) COMP VALUE +0.
            05  WS-CUMUL-INTEREST         PIC S9(09)V99 COMP-3
                                                        VALUE +0.
+           05  WS-PAYDOWN-AMT            PIC S9(09)V99 COMP-3
+                                                       VALUE +0.
+           05  WS-NEW-BALANCE            PIC S9(09)V99 COMP-3
+                                                       VALUE +0.
+           05  WS-PAYDOWN-FLAG           PIC X(01) VALUE 'N'.
+           05  WS-PAYMENT-TYPE           PIC X(02) VALUE SPACES.
       *
       *    DB2 HOST VARIABLES
       *
@@ -92,6 +112,7 @@
            05  WS-HV-FP-INTEREST-ACC    PIC S9(09)V99 COMP-3.
            05  WS-HV-FP-STATUS          PIC X(02).
            05  WS-HV-FP-RATE            PIC S9(03)V9(04) COMP-3.
+           05  WS-HV-PAYMENT-ID         PIC S9(09) COMP.
       *
       *    INTEREST CALC MODULE LINKAGE
       *
@@ -158,6 +179,10 @@
            IF WS-OUT-MESSAGE = SPACES
                PERFORM 5000-CALCULATE-INTEREST
            END-IF
+      *
+           IF WS-OUT-MESSAGE = SPACES
+               PERFORM 5500-DETERMINE-PAYDOWN
+           END-IF
       *
            IF WS-OUT-MESSAGE = SPACES
                PERFORM 6000-UPDATE-PAYOFF
@@ -208,8 +233,23 @@
            IF WS-IN-VIN = SPACES
                MOVE 'VIN IS REQUIRED FOR FLOOR PLAN PAYOFF'
                    TO WS-OUT-MESSAGE
+               GO TO 3000-EXIT
+           END-IF
+      *
+      *    AN OPTIONAL PAYDOWN AMOUNT REQUESTS A PARTIAL CURTAILMENT
+      *    PAYMENT RATHER THAN A FULL PAYOFF. BLANK MEANS PAY IN FULL.
+      *
+           IF WS-IN-PAYDOWN-AMT NOT = SPACES
+               COMPUTE WS-PAYDOWN-AMT =
+                   FUNCTION NUMVAL(WS-IN-PAYDOWN-AMT)
+               IF WS-PAYDOWN-AMT <= +0
+                   MOVE 'PAYDOWN AMOUNT MUST BE GREATER THAN ZERO'
+                       TO WS-OUT-MESSAGE
+               END-IF
            END-IF
            .
+       3000-EXIT.
+           EXIT.
       *
       ****************************************************************
       *    4000-RETRIEVE-FLOOR-PLAN - READ ACTIVE FLOOR PLAN         *
@@ -330,9 +370,119 @@
            .
       *
       ****************************************************************
-      *    6000-UPDATE-PAYOFF - SET STATUS TO PD AND RECORD PAYOFF   *
+      *    5500-DETERMINE-PAYDOWN - FULL PAYOFF OR PARTIAL PAYDOWN   *
+      ****************************************************************
+       5500-DETERMINE-PAYDOWN.
+      *
+           IF WS-IN-PAYDOWN-AMT = SPACES
+               MOVE 'N' TO WS-PAYDOWN-FLAG
+               GO TO 5500-EXIT
+           END-IF
+      *
+      *    A PAYDOWN THAT COVERS THE FULL OUTSTANDING BALANCE IS
+      *    JUST A FULL PAYOFF
+      *
+           IF WS-PAYDOWN-AMT >= WS-HV-FP-BALANCE
+               MOVE 'N' TO WS-PAYDOWN-FLAG
+               GO TO 5500-EXIT
+           END-IF
+      *
+           MOVE 'Y' TO WS-PAYDOWN-FLAG
+           COMPUTE WS-NEW-BALANCE =
+               WS-HV-FP-BALANCE - WS-PAYDOWN-AMT
+      *
+           MOVE 'CUR ' TO WS-FMT-FUNCTION
+           MOVE WS-PAYDOWN-AMT TO WS-FMT-INPUT-NUM
+           CALL 'COMFMTL0' USING WS-FMT-FUNCTION
+                                 WS-FMT-INPUT
+                                 WS-FMT-OUTPUT
+                                 WS-FMT-RETURN-CODE
+                                 WS-FMT-ERROR-MSG
+           MOVE WS-FMT-OUTPUT(1:13) TO WS-OUT-PAYDOWN-AMT
+      *
+           MOVE WS-NEW-BALANCE TO WS-FMT-INPUT-NUM
+           CALL 'COMFMTL0' USING WS-FMT-FUNCTION
+                                 WS-FMT-INPUT
+                                 WS-FMT-OUTPUT
+                                 WS-FMT-RETURN-CODE
+                                 WS-FMT-ERROR-MSG
+           MOVE WS-FMT-OUTPUT(1:13) TO WS-OUT-REMAIN-BAL
+           .
+       5500-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    6000-UPDATE-PAYOFF - APPLY FULL PAYOFF OR PARTIAL PAYDOWN *
       ****************************************************************
        6000-UPDATE-PAYOFF.
+      *
+           IF WS-PAYDOWN-FLAG = 'Y'
+               PERFORM 6100-PARTIAL-PAYDOWN
+           ELSE
+               PERFORM 6200-FULL-PAYOFF
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    6100-PARTIAL-PAYDOWN - REDUCE BALANCE, KEEP FLOOR PLAN    *
+      *                           ACTIVE                             *
+      ****************************************************************
+       6100-PARTIAL-PAYDOWN.
+      *
+           EXEC SQL
+               UPDATE AUTOSALE.FLOOR_PLAN_VEHICLE
+               SET    CURRENT_BALANCE   = :WS-NEW-BALANCE
+                    , INTEREST_ACCRUED  = :WS-CUMUL-INTEREST
+                    , UPDATED_TIMESTAMP = CURRENT TIMESTAMP
+                    , UPDATED_USER      = :IO-USER
+               WHERE  FLOOR_PLAN_ID    = :WS-HV-FP-ID
+           END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               MOVE 'FPLPAY00: DB2 ERROR UPDATING FLOOR PLAN'
+                   TO WS-OUT-MESSAGE
+               GO TO 6100-EXIT
+           END-IF
+      *
+           MOVE WS-CURRENT-DATE TO WS-OUT-PAYOFF-DATE
+           MOVE 'AC' TO WS-OUT-STATUS
+           MOVE 'PP' TO WS-PAYMENT-TYPE
+      *
+           PERFORM 6300-INSERT-PAYMENT-HISTORY
+      *
+      *    LOG THE PAYDOWN
+      *
+           MOVE 'LOG ' TO WS-LOG-FUNCTION
+           MOVE WS-PROGRAM-NAME TO WS-LOG-PROGRAM
+           MOVE 'FLOOR_PLAN_VEHICLE' TO WS-LOG-TABLE-NAME
+           MOVE 'UPDATE' TO WS-LOG-ACTION
+           MOVE WS-HV-FP-ID TO WS-LOG-KEY-VALUE
+           STRING 'FLOOR PLAN PAYDOWN VIN=' WS-IN-VIN
+                  ' AMOUNT=' WS-OUT-PAYDOWN-AMT
+                  ' NEWBAL=' WS-OUT-REMAIN-BAL
+                  DELIMITED BY '  '
+               INTO WS-LOG-DETAILS
+           END-STRING
+           CALL 'COMLGEL0' USING WS-LOG-FUNCTION
+                                 WS-LOG-PROGRAM
+                                 WS-LOG-TABLE-NAME
+                                 WS-LOG-ACTION
+                                 WS-LOG-KEY-VALUE
+                                 WS-LOG-DETAILS
+                                 WS-LOG-RETURN-CODE
+      *
+           IF WS-OUT-MESSAGE = SPACES
+               MOVE 'FLOOR PLAN PAYDOWN COMPLETED SUCCESSFULLY'
+                   TO WS-OUT-MESSAGE
+           END-IF
+           .
+       6100-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    6200-FULL-PAYOFF - SET STATUS TO PD AND RECORD PAYOFF     *
+      ****************************************************************
+       6200-FULL-PAYOFF.
       *
            EXEC SQL
                UPDATE AUTOSALE.FLOOR_PLAN_VEHICLE
@@ -348,11 +498,16 @@
            IF SQLCODE NOT = +0
                MOVE 'FPLPAY00: DB2 ERROR UPDATING FLOOR PLAN'
                    TO WS-OUT-MESSAGE
-               GO TO 6000-EXIT
+               GO TO 6200-EXIT
            END-IF
       *
            MOVE WS-CURRENT-DATE TO WS-OUT-PAYOFF-DATE
            MOVE 'PD' TO WS-OUT-STATUS
+           MOVE 'PD' TO WS-PAYMENT-TYPE
+           MOVE WS-HV-FP-BALANCE TO WS-PAYDOWN-AMT
+           MOVE +0 TO WS-NEW-BALANCE
+      *
+           PERFORM 6300-INSERT-PAYMENT-HISTORY
       *
       *    LOG THE PAYOFF
       *
@@ -374,10 +529,52 @@
                                  WS-LOG-DETAILS
                                  WS-LOG-RETURN-CODE
       *
-           MOVE 'FLOOR PLAN PAYOFF COMPLETED SUCCESSFULLY'
-               TO WS-OUT-MESSAGE
+           IF WS-OUT-MESSAGE = SPACES
+               MOVE 'FLOOR PLAN PAYOFF COMPLETED SUCCESSFULLY'
+                   TO WS-OUT-MESSAGE
+           END-IF
+           .
+       6200-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    6300-INSERT-PAYMENT-HISTORY - LOG PAYMENT TO HISTORY      *
+      ****************************************************************
+       6300-INSERT-PAYMENT-HISTORY.
+      *
+           EXEC SQL
+               SELECT COALESCE(MAX(PAYMENT_ID), 0) + 1
+               INTO   :WS-HV-PAYMENT-ID
+               FROM   AUTOSALE.FLOOR_PLAN_PAYMENT
+           END-EXEC
+      *
+           EXEC SQL
+               INSERT INTO AUTOSALE.FLOOR_PLAN_PAYMENT
+               ( PAYMENT_ID
+               , FLOOR_PLAN_ID
+               , PAYMENT_DATE
+               , PAYMENT_AMOUNT
+               , BALANCE_AFTER
+               , PAYMENT_TYPE
+               , CREATED_TIMESTAMP
+               )
+               VALUES
+               ( :WS-HV-PAYMENT-ID
+               , :WS-HV-FP-ID
+               , :WS-CURRENT-DATE
+               , :WS-PAYDOWN-AMT
+               , :WS-NEW-BALANCE
+               , :WS-PAYMENT-TYPE
+               , CURRENT TIMESTAMP
+               )
+           END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               MOVE 'FPLPAY00: DB2 ERROR LOGGING PAYMENT HISTORY'
+                   TO WS-OUT-MESSAGE
+           END-IF
            .
-       6000-EXIT.
+       6300-EXIT.
            EXIT.
       *
       ****************************************************************
