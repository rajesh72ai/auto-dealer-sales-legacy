@@ -10,8 +10,11 @@
       *           PLAN. LOOKS UP INVOICE PRICE AND DEALER INFO.      *
       *           INSERTS FLOOR_PLAN_VEHICLE WITH INVOICE AS          *
       *           BALANCE, FLOOR DATE = CURRENT DATE.                *
-      *           CALCULATES CURTAILMENT DATE (FLOOR DATE +           *
-      *           LENDER CURTAILMENT DAYS). STATUS = AC (ACTIVE).    *
+      *           CALCULATES THE FIRST CURTAILMENT DATE FROM THE      *
+      *           LENDER'S CURTAILMENT SCHEDULE (TIERED SCHEDULE IF   *
+      *           ONE IS ON FILE FOR THE LENDER, OTHERWISE THE FLAT   *
+      *           CURTAILMENT_DAYS VALUE ON THE LENDER RECORD).       *
+      *           STATUS = AC (ACTIVE).                               *
       * IMS:      ONLINE IMS DC TRANSACTION                          *
       * TRANS:    FPLA - FLOOR PLAN ADD                              *
       * MFS MOD:  ASFPLA00                                           *
@@ -23,6 +26,10 @@
       *           COMFMTL0 - FIELD FORMATTING                        *
       *           COMLGEL0 - AUDIT LOGGING                           *
       *           COMDBEL0 - DB2 ERROR HANDLER                       *
+      *           COMCURL0 - CURTAILMENT SCHEDULE CALCULATION        *
+      * CHANGE LOG:                                                  *
+      *   2026-08-09  ADDED TIERED LENDER CURTAILMENT SCHEDULE        *
+      *               SUPPORT VIA COMCURL0 (SEE LENDER_CURTAIL_TIER) *
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -79,7 +86,6 @@
        01  WS-WORK-FIELDS.
            05  WS-CURRENT-DATE           PIC X(10).
            05  WS-CURRENT-TS             PIC X(26).
-           05  WS-CURTAIL-DAYS           PIC S9(04) COMP VALUE +0.
            05  WS-CURTAIL-DATE           PIC X(10).
            05  WS-INVOICE-AMT            PIC S9(09)V99 COMP-3
                                                        VALUE +0.
@@ -109,7 +115,6 @@
        01  WS-HV-LENDER.
            05  WS-HV-LND-ID             PIC X(05).
            05  WS-HV-LND-NAME           PIC X(30).
-           05  WS-HV-LND-CURTAIL-DAYS   PIC S9(04) COMP.
       *
        01  WS-HV-FLOOR-PLAN.
            05  WS-HV-FP-ID              PIC X(12).
@@ -153,6 +158,28 @@
        01  WS-DBE-PARAGRAPH              PIC X(30).
        01  WS-DBE-TABLE-NAME             PIC X(18).
        01  WS-DBE-RETURN-CODE            PIC S9(04) COMP.
+      *
+      *    CURTAILMENT SCHEDULE MODULE LINKAGE
+      *
+       01  WS-CS-REQUEST.
+           05  WS-CS-LENDER-ID           PIC X(05).
+           05  WS-CS-DAYS-ON-FLOOR       PIC S9(09) COMP.
+       01  WS-CS-RESULT.
+           05  WS-CS-RETURN-CODE         PIC S9(04) COMP.
+           05  WS-CS-RETURN-MSG          PIC X(79).
+           05  WS-CS-TIER-SEQ            PIC S9(04) COMP.
+           05  WS-CS-TIER-DESC           PIC X(20).
+           05  WS-CS-CURTAIL-FREQ-DAYS   PIC S9(09) COMP.
+           05  WS-CS-DAYS-TO-NEXT        PIC S9(09) COMP.
+           05  WS-CS-CURTAIL-FLAG        PIC X(01).
+               88  WS-CS-CURTAIL-DUE                 VALUE 'Y'.
+               88  WS-CS-CURTAIL-OK                   VALUE 'N'.
+           05  WS-CS-APPROACH-FLAG       PIC X(01).
+               88  WS-CS-APPROACHING                  VALUE 'Y'.
+               88  WS-CS-NOT-APPROACHING              VALUE 'N'.
+           05  WS-CS-INT-ONLY-FLAG       PIC X(01).
+               88  WS-CS-IS-INTEREST-ONLY             VALUE 'Y'.
+               88  WS-CS-NOT-INTEREST-ONLY            VALUE 'N'.
       *
        LINKAGE SECTION.
       *
@@ -378,10 +405,8 @@
            EXEC SQL
                SELECT L.LENDER_ID
                     , L.LENDER_NAME
-                    , L.CURTAILMENT_DAYS
                INTO  :WS-HV-LND-ID
                     , :WS-HV-LND-NAME
-                    , :WS-HV-LND-CURTAIL-DAYS
                FROM  AUTOSALE.LENDER L
                WHERE L.LENDER_ID = :WS-IN-LENDER-ID
            END-EXEC
@@ -389,7 +414,6 @@
            EVALUATE SQLCODE
                WHEN +0
                    MOVE WS-HV-LND-NAME TO WS-OUT-LENDER-NAME
-                   MOVE WS-HV-LND-CURTAIL-DAYS TO WS-CURTAIL-DAYS
                WHEN +100
                    MOVE 'LENDER NOT FOUND FOR SPECIFIED ID'
                        TO WS-OUT-MESSAGE
@@ -407,15 +431,25 @@
                        TO WS-OUT-MESSAGE
            END-EVALUATE
       *
-      *    CALCULATE CURTAILMENT DATE
+      *    CALCULATE CURTAILMENT DATE FROM THE LENDER'S CURTAILMENT
+      *    SCHEDULE (TIERED IF ONE IS ON FILE, OTHERWISE THE FLAT
+      *    CURTAILMENT_DAYS VALUE ALREADY READ ABOVE)
       *
            IF WS-OUT-MESSAGE = SPACES
-               EXEC SQL
-                   SET :WS-CURTAIL-DATE =
-                       CHAR(CURRENT DATE
-                            + :WS-CURTAIL-DAYS DAYS, ISO)
-               END-EXEC
-               MOVE WS-CURTAIL-DATE TO WS-OUT-CURTAIL-DATE
+               MOVE WS-IN-LENDER-ID TO WS-CS-LENDER-ID
+               MOVE +0 TO WS-CS-DAYS-ON-FLOOR
+               CALL 'COMCURL0' USING WS-CS-REQUEST
+                                     WS-CS-RESULT
+               IF WS-CS-RETURN-CODE NOT = +0
+                   MOVE WS-CS-RETURN-MSG TO WS-OUT-MESSAGE
+               ELSE
+                   EXEC SQL
+                       SET :WS-CURTAIL-DATE =
+                           CHAR(CURRENT DATE
+                                + :WS-CS-DAYS-TO-NEXT DAYS, ISO)
+                   END-EXEC
+                   MOVE WS-CURTAIL-DATE TO WS-OUT-CURTAIL-DATE
+               END-IF
            END-IF
            .
       *
