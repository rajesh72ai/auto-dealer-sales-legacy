@@ -13,12 +13,24 @@
       *           VEHICLES PER PAGE: VIN, STOCK#, YEAR, MODEL,       *
       *           COLOR, STATUS, DAYS, LOCATION. PF7/PF8 PAGING.    *
       *           SHOWS COUNT: "SHOWING 1-12 OF 47".                 *
+      *           FUNCTION XD - CROSS-DEALER FINDER: SAME YEAR/      *
+      *           MAKE/MODEL/COLOR/STATUS FILTERS BUT SEARCHES       *
+      *           ACROSS ALL DEALERS (NO DEALER CODE REQUIRED) AND   *
+      *           RETURNS WHICH DEALER HOLDS EACH MATCH, FOR         *
+      *           ARRANGING DEALER TRADES.                           *
       * IMS:      ONLINE IMS DC TRANSACTION                          *
       * TRANS:    VHLS - VEHICLE LISTING                             *
       * CALLS:    COMFMTL0 - FORMAT DISPLAY FIELDS                  *
       *           COMMSGL0 - MESSAGE FORMATTING                      *
       * TABLES:   AUTOSALE.VEHICLE                                   *
       *           AUTOSALE.MODEL_MASTER                               *
+      *                                                                *
+      * CHANGE LOG:                                                  *
+      *   2026-08-09  ADDED XD FUNCTION - CROSS-DEALER VEHICLE       *
+      *               FINDER. DROPS THE DEALER-CODE REQUIREMENT AND  *
+      *               SEARCHES ALL DEALERS FOR A YEAR/MAKE/MODEL/    *
+      *               COLOR/STATUS COMBINATION SO A SISTER-DEALER    *
+      *               TRADE CAN BE ARRANGED INSTEAD OF A NEW ORDER.  *
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -50,6 +62,7 @@
                88  WS-LI-SEARCH                     VALUE 'SR'.
                88  WS-LI-NEXT-PAGE                  VALUE 'NX'.
                88  WS-LI-PREV-PAGE                  VALUE 'PV'.
+               88  WS-LI-XDEALER                    VALUE 'XD'.
            05  WS-LI-DEALER-CODE         PIC X(05).
            05  WS-LI-MODEL-YEAR          PIC 9(04).
            05  WS-LI-MAKE-CODE           PIC X(03).
@@ -76,6 +89,8 @@
                10  WS-LO-FILTER-DESC    PIC X(70).
            05  WS-LO-BLANK-1            PIC X(79) VALUE SPACES.
            05  WS-LO-COL-HEADER.
+               10  FILLER               PIC X(06)
+                   VALUE 'DLR   '.
                10  FILLER               PIC X(18)
                    VALUE 'VIN              '.
                10  FILLER               PIC X(01) VALUE SPACE.
@@ -93,10 +108,12 @@
                    VALUE 'DAYS '.
                10  FILLER               PIC X(07)
                    VALUE 'LOT   '.
-               10  FILLER               PIC X(18) VALUE SPACES.
+               10  FILLER               PIC X(12) VALUE SPACES.
            05  WS-LO-SEP-LINE           PIC X(79) VALUE ALL '-'.
            05  WS-LO-DETAIL-LINES.
                10  WS-LO-DETAIL         OCCURS 12 TIMES.
+                   15  WS-LO-DT-DEALER  PIC X(05).
+                   15  FILLER            PIC X(01) VALUE SPACE.
                    15  WS-LO-DT-VIN     PIC X(17).
                    15  FILLER            PIC X(01) VALUE SPACE.
                    15  WS-LO-DT-STOCK   PIC X(08).
@@ -112,7 +129,7 @@
                    15  WS-LO-DT-DAYS    PIC Z(04)9.
                    15  FILLER            PIC X(01) VALUE SPACE.
                    15  WS-LO-DT-LOT     PIC X(06).
-                   15  FILLER            PIC X(19) VALUE SPACES.
+                   15  FILLER            PIC X(13) VALUE SPACES.
            05  WS-LO-BLANK-2            PIC X(79) VALUE SPACES.
            05  WS-LO-COUNT-LINE.
                10  FILLER               PIC X(08) VALUE 'SHOWING '.
@@ -163,6 +180,7 @@
       *    CURSOR FETCH WORK AREA
       *
        01  WS-VEH-ROW.
+           05  WS-VR-DEALER-CODE        PIC X(05).
            05  WS-VR-VIN                PIC X(17).
            05  WS-VR-STOCK-NUM          PIC X(08).
            05  WS-VR-MODEL-YEAR         PIC S9(04) COMP.
@@ -226,6 +244,59 @@
                  AND  (V.EXTERIOR_COLOR = :WS-LI-COLOR
                        OR :WS-LI-COLOR = '   ')
            END-EXEC.
+      *
+      *    CROSS-DEALER FINDER CURSOR (FUNCTION XD) - NO DEALER
+      *    FILTER, RETURNS DEALER_CODE SO A TRADE CAN BE ARRANGED.
+      *    WHEN NO STATUS FILTER IS GIVEN, ONLY ON-LOT VEHICLES
+      *    (AVAILABLE OR ON HOLD) ARE RETURNED - A SOLD OR DELIVERED
+      *    UNIT IS NOT SOMETHING ANOTHER DEALER CAN TRADE AWAY.
+      *
+           EXEC SQL
+               DECLARE CSR_VEH_XDLR_LIST CURSOR FOR
+               SELECT V.DEALER_CODE
+                    , V.VIN
+                    , V.STOCK_NUMBER
+                    , V.MODEL_YEAR
+                    , V.MODEL_CODE
+                    , V.EXTERIOR_COLOR
+                    , V.VEHICLE_STATUS
+                    , V.DAYS_IN_STOCK
+                    , V.LOT_LOCATION
+               FROM   AUTOSALE.VEHICLE V
+               WHERE  (V.MODEL_YEAR = :WS-LI-MODEL-YEAR
+                       OR :WS-LI-MODEL-YEAR = 0)
+                 AND  (V.MAKE_CODE = :WS-LI-MAKE-CODE
+                       OR :WS-LI-MAKE-CODE = '   ')
+                 AND  (V.MODEL_CODE = :WS-LI-MODEL-CODE
+                       OR :WS-LI-MODEL-CODE = '      ')
+                 AND  (V.VEHICLE_STATUS = :WS-LI-STATUS
+                       OR :WS-LI-STATUS = '  ')
+                 AND  (V.VEHICLE_STATUS IN ('AV', 'HD')
+                       OR :WS-LI-STATUS NOT = '  ')
+                 AND  (V.EXTERIOR_COLOR = :WS-LI-COLOR
+                       OR :WS-LI-COLOR = '   ')
+               ORDER BY V.DAYS_IN_STOCK DESC
+                      , V.DEALER_CODE
+                      , V.VIN
+           END-EXEC.
+      *
+           EXEC SQL
+               DECLARE CSR_VEH_XDLR_COUNT CURSOR FOR
+               SELECT COUNT(*)
+               FROM   AUTOSALE.VEHICLE V
+               WHERE  (V.MODEL_YEAR = :WS-LI-MODEL-YEAR
+                       OR :WS-LI-MODEL-YEAR = 0)
+                 AND  (V.MAKE_CODE = :WS-LI-MAKE-CODE
+                       OR :WS-LI-MAKE-CODE = '   ')
+                 AND  (V.MODEL_CODE = :WS-LI-MODEL-CODE
+                       OR :WS-LI-MODEL-CODE = '      ')
+                 AND  (V.VEHICLE_STATUS = :WS-LI-STATUS
+                       OR :WS-LI-STATUS = '  ')
+                 AND  (V.VEHICLE_STATUS IN ('AV', 'HD')
+                       OR :WS-LI-STATUS NOT = '  ')
+                 AND  (V.EXTERIOR_COLOR = :WS-LI-COLOR
+                       OR :WS-LI-COLOR = '   ')
+           END-EXEC.
       *
        LINKAGE SECTION.
       *
@@ -340,6 +411,25 @@
       *    3000-VALIDATE-INPUT                                       *
       ****************************************************************
        3000-VALIDATE-INPUT.
+      *
+      *    DEFAULT FUNCTION TO SEARCH
+      *
+           IF WS-LI-FUNCTION = SPACES
+               MOVE 'SR' TO WS-LI-FUNCTION
+           END-IF
+      *
+           IF WS-LI-XDEALER
+               IF WS-LI-MODEL-YEAR = 0
+                  AND WS-LI-MAKE-CODE = SPACES
+                  AND WS-LI-MODEL-CODE = SPACES
+                  AND WS-LI-COLOR = SPACES
+                   MOVE +8 TO WS-RETURN-CODE
+                   MOVE 'ENTER AT LEAST ONE OF YEAR/MAKE/MODEL/COLOR'
+                       TO WS-LO-MSG-TEXT
+                   GO TO 3000-EXIT
+               END-IF
+               GO TO 3000-BUILD-FILTER-TEXT
+           END-IF
       *
            IF WS-LI-DEALER-CODE = SPACES
                MOVE +8 TO WS-RETURN-CODE
@@ -348,11 +438,7 @@
                GO TO 3000-EXIT
            END-IF
       *
-      *    DEFAULT FUNCTION TO SEARCH
-      *
-           IF WS-LI-FUNCTION = SPACES
-               MOVE 'SR' TO WS-LI-FUNCTION
-           END-IF
+       3000-BUILD-FILTER-TEXT.
       *
       *    BUILD FILTER DESCRIPTION
       *
@@ -400,15 +486,45 @@
            END-IF
       *
            MOVE WS-FILTER-TEXT TO WS-LO-FILTER-DESC
-           MOVE WS-LI-DEALER-CODE TO WS-LO-DEALER-HDR
+      *
+           IF WS-LI-XDEALER
+               MOVE 'ALL  ' TO WS-LO-DEALER-HDR
+           ELSE
+               MOVE WS-LI-DEALER-CODE TO WS-LO-DEALER-HDR
+           END-IF
            .
        3000-EXIT.
            EXIT.
       *
       ****************************************************************
-      *    4000-GET-TOTAL-COUNT - COUNT MATCHING VEHICLES            *
+      *    4000-GET-TOTAL-COUNT - COUNT MATCHING VEHICLES - DISPATCH *
+      *    TO THE STANDARD DEALER-SCOPED COUNT OR THE CROSS-DEALER   *
+      *    FINDER COUNT DEPENDING ON THE FUNCTION REQUESTED          *
       ****************************************************************
        4000-GET-TOTAL-COUNT.
+      *
+           IF WS-LI-XDEALER
+               PERFORM 4200-COUNT-VEHICLES-XD
+           ELSE
+               PERFORM 4100-COUNT-VEHICLES-STD
+           END-IF
+      *
+           IF WS-RETURN-CODE = +0
+               IF WS-TOTAL-ROWS = +0
+                   MOVE +8 TO WS-RETURN-CODE
+                   MOVE 'NO VEHICLES FOUND MATCHING CRITERIA'
+                       TO WS-LO-MSG-TEXT
+               END-IF
+           END-IF
+           .
+       4000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    4100-COUNT-VEHICLES-STD - COUNT FOR THE DEALER-SCOPED      *
+      *    SEARCH (FUNCTION SR)                                      *
+      ****************************************************************
+       4100-COUNT-VEHICLES-STD.
       *
            EXEC SQL
                OPEN CSR_VEH_COUNT
@@ -418,7 +534,7 @@
                MOVE +12 TO WS-RETURN-CODE
                MOVE 'DB2 ERROR OPENING COUNT CURSOR'
                    TO WS-LO-MSG-TEXT
-               GO TO 4000-EXIT
+               GO TO 4100-EXIT
            END-IF
       *
            EXEC SQL
@@ -433,18 +549,46 @@
            EXEC SQL
                CLOSE CSR_VEH_COUNT
            END-EXEC
+           .
+       4100-EXIT.
+           EXIT.
       *
-           IF WS-TOTAL-ROWS = +0
-               MOVE +8 TO WS-RETURN-CODE
-               MOVE 'NO VEHICLES FOUND MATCHING CRITERIA'
+      ****************************************************************
+      *    4200-COUNT-VEHICLES-XD - COUNT FOR THE CROSS-DEALER        *
+      *    FINDER SEARCH (FUNCTION XD)                                *
+      ****************************************************************
+       4200-COUNT-VEHICLES-XD.
+      *
+           EXEC SQL
+               OPEN CSR_VEH_XDLR_COUNT
+           END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               MOVE +12 TO WS-RETURN-CODE
+               MOVE 'DB2 ERROR OPENING COUNT CURSOR'
                    TO WS-LO-MSG-TEXT
+               GO TO 4200-EXIT
            END-IF
+      *
+           EXEC SQL
+               FETCH CSR_VEH_XDLR_COUNT
+               INTO  :WS-TOTAL-ROWS
+           END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               MOVE +0 TO WS-TOTAL-ROWS
+           END-IF
+      *
+           EXEC SQL
+               CLOSE CSR_VEH_XDLR_COUNT
+           END-EXEC
            .
-       4000-EXIT.
+       4200-EXIT.
            EXIT.
       *
       ****************************************************************
-      *    5000-FETCH-PAGE - FETCH 12 ROWS FOR CURRENT PAGE         *
+      *    5000-FETCH-PAGE - FETCH 12 ROWS FOR CURRENT PAGE - ALSO   *
+      *    DISPATCHES TO THE STANDARD OR CROSS-DEALER FETCH          *
       ****************************************************************
        5000-FETCH-PAGE.
       *
@@ -452,6 +596,21 @@
       *
            COMPUTE WS-OFFSET =
                (WS-CURRENT-PAGE - 1) * WS-PAGE-SIZE
+      *
+           IF WS-LI-XDEALER
+               PERFORM 5200-FETCH-PAGE-XD
+           ELSE
+               PERFORM 5100-FETCH-PAGE-STD
+           END-IF
+           .
+       5000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    5100-FETCH-PAGE-STD - FETCH 12 ROWS FOR THE DEALER-SCOPED *
+      *    SEARCH (FUNCTION SR)                                      *
+      ****************************************************************
+       5100-FETCH-PAGE-STD.
       *
            EXEC SQL
                OPEN CSR_VEH_LIST
@@ -461,7 +620,7 @@
                MOVE +12 TO WS-RETURN-CODE
                MOVE 'DB2 ERROR OPENING VEHICLE LIST CURSOR'
                    TO WS-LO-MSG-TEXT
-               GO TO 5000-EXIT
+               GO TO 5100-EXIT
            END-IF
       *
       *    SKIP ROWS TO REACH CURRENT PAGE
@@ -504,6 +663,7 @@
                        , :WS-VR-DAYS
                        , :WS-VR-LOT-LOC   :WS-NI-LOT-LOC
                END-EXEC
+               MOVE WS-LI-DEALER-CODE TO WS-VR-DEALER-CODE
       *
                IF SQLCODE = +100
                    EXIT PERFORM
@@ -517,6 +677,7 @@
                END-IF
       *
                ADD +1 TO WS-ROW-IDX
+               MOVE WS-VR-DEALER-CODE TO WS-LO-DT-DEALER(WS-ROW-IDX)
                MOVE WS-VR-VIN        TO WS-LO-DT-VIN(WS-ROW-IDX)
                MOVE WS-VR-STOCK-NUM  TO WS-LO-DT-STOCK(WS-ROW-IDX)
                MOVE WS-VR-MODEL-YEAR TO WS-LO-DT-YEAR(WS-ROW-IDX)
@@ -538,7 +699,104 @@
                    TO WS-LO-MSG-TEXT
            END-IF
            .
-       5000-EXIT.
+       5100-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    5200-FETCH-PAGE-XD - FETCH 12 ROWS FOR THE CROSS-DEALER   *
+      *    FINDER SEARCH (FUNCTION XD)                               *
+      ****************************************************************
+       5200-FETCH-PAGE-XD.
+      *
+           EXEC SQL
+               OPEN CSR_VEH_XDLR_LIST
+           END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               MOVE +12 TO WS-RETURN-CODE
+               MOVE 'DB2 ERROR OPENING VEHICLE LIST CURSOR'
+                   TO WS-LO-MSG-TEXT
+               GO TO 5200-EXIT
+           END-IF
+      *
+      *    SKIP ROWS TO REACH CURRENT PAGE
+      *
+           MOVE +0 TO WS-SKIP-COUNT
+      *
+           PERFORM UNTIL WS-SKIP-COUNT >= WS-OFFSET
+               EXEC SQL
+                   FETCH CSR_VEH_XDLR_LIST
+                   INTO  :WS-VR-DEALER-CODE
+                       , :WS-VR-VIN
+                       , :WS-VR-STOCK-NUM :WS-NI-STOCK-NUM
+                       , :WS-VR-MODEL-YEAR
+                       , :WS-VR-MODEL-CODE
+                       , :WS-VR-EXT-COLOR
+                       , :WS-VR-STATUS
+                       , :WS-VR-DAYS
+                       , :WS-VR-LOT-LOC   :WS-NI-LOT-LOC
+               END-EXEC
+      *
+               IF SQLCODE = +100
+                   EXIT PERFORM
+               END-IF
+      *
+               ADD +1 TO WS-SKIP-COUNT
+           END-PERFORM
+      *
+      *    FETCH UP TO 12 DETAIL ROWS
+      *
+           MOVE +0 TO WS-ROW-IDX
+      *
+           PERFORM UNTIL WS-ROW-IDX >= WS-PAGE-SIZE
+               EXEC SQL
+                   FETCH CSR_VEH_XDLR_LIST
+                   INTO  :WS-VR-DEALER-CODE
+                       , :WS-VR-VIN
+                       , :WS-VR-STOCK-NUM :WS-NI-STOCK-NUM
+                       , :WS-VR-MODEL-YEAR
+                       , :WS-VR-MODEL-CODE
+                       , :WS-VR-EXT-COLOR
+                       , :WS-VR-STATUS
+                       , :WS-VR-DAYS
+                       , :WS-VR-LOT-LOC   :WS-NI-LOT-LOC
+               END-EXEC
+      *
+               IF SQLCODE = +100
+                   EXIT PERFORM
+               END-IF
+      *
+               IF SQLCODE NOT = +0
+                   MOVE +12 TO WS-RETURN-CODE
+                   MOVE 'DB2 ERROR FETCHING VEHICLE LIST'
+                       TO WS-LO-MSG-TEXT
+                   EXIT PERFORM
+               END-IF
+      *
+               ADD +1 TO WS-ROW-IDX
+               MOVE WS-VR-DEALER-CODE TO WS-LO-DT-DEALER(WS-ROW-IDX)
+               MOVE WS-VR-VIN        TO WS-LO-DT-VIN(WS-ROW-IDX)
+               MOVE WS-VR-STOCK-NUM  TO WS-LO-DT-STOCK(WS-ROW-IDX)
+               MOVE WS-VR-MODEL-YEAR TO WS-LO-DT-YEAR(WS-ROW-IDX)
+               MOVE WS-VR-MODEL-CODE TO WS-LO-DT-MODEL(WS-ROW-IDX)
+               MOVE WS-VR-EXT-COLOR  TO WS-LO-DT-COLOR(WS-ROW-IDX)
+               MOVE WS-VR-STATUS     TO WS-LO-DT-STATUS(WS-ROW-IDX)
+               MOVE WS-VR-DAYS       TO WS-LO-DT-DAYS(WS-ROW-IDX)
+               MOVE WS-VR-LOT-LOC    TO WS-LO-DT-LOT(WS-ROW-IDX)
+           END-PERFORM
+      *
+           MOVE WS-ROW-IDX TO WS-FETCH-COUNT
+      *
+           EXEC SQL
+               CLOSE CSR_VEH_XDLR_LIST
+           END-EXEC
+      *
+           IF WS-FETCH-COUNT = +0
+               MOVE 'NO MORE VEHICLES ON THIS PAGE'
+                   TO WS-LO-MSG-TEXT
+           END-IF
+           .
+       5200-EXIT.
            EXIT.
       *
       ****************************************************************
