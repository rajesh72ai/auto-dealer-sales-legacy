@@ -0,0 +1,436 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VEHBIO00.
+      ****************************************************************
+      * PROGRAM:  VEHBIO00                                           *
+      * SYSTEM:   AUTOSALES - AUTOMOTIVE DEALER SALES & REPORTING    *
+      * MODULE:   VEHICLE - VIN LIFECYCLE TIMELINE (BIOGRAPHY)       *
+      * AUTHOR:   AUTOSALES DEVELOPMENT TEAM                         *
+      * DATE:     2026-08-09                                         *
+      * PURPOSE:  SEARCH BY VIN (EXACT). DISPLAYS A ONE-SCREEN        *
+      *           VEHICLE HEADER FOLLOWED BY A SINGLE CHRONOLOGICAL  *
+      *           TIMELINE STITCHED TOGETHER FROM PRODUCTION_ORDER,   *
+      *           TRANSIT_STATUS, VEHICLE_STATUS_HIST, STOCK_TRANSFER,*
+      *           SALES_DEAL, AND WARRANTY - EVERY EVENT A VIN HAS    *
+      *           BEEN THROUGH FROM THE FACTORY TO TODAY, ON ONE      *
+      *           SCREEN, SO SERVICE AND SALES DON'T HAVE TO RUN      *
+      *           FOUR OR FIVE SEPARATE INQUIRIES TO ANSWER A         *
+      *           MILEAGE OR DAMAGE HISTORY DISPUTE. THE TIMELINE IS  *
+      *           BUILT WITH A SINGLE UNION ALL CURSOR SO EVERY       *
+      *           SOURCE TABLE'S EVENTS COME BACK ALREADY MERGED IN   *
+      *           TIMESTAMP ORDER - DISPLAY ONLY, NO UPDATES.         *
+      * IMS:      ONLINE IMS DC TRANSACTION                          *
+      * TRANS:    VHBI - VEHICLE BIOGRAPHY                            *
+      * CALLS:    COMFMTL0 - FORMAT VIN                               *
+      *           COMVINL0 - DECODE VIN                               *
+      * TABLES:   AUTOSALE.VEHICLE (JOIN MODEL_MASTER)               *
+      *           AUTOSALE.PRODUCTION_ORDER                          *
+      *           AUTOSALE.TRANSIT_STATUS                            *
+      *           AUTOSALE.VEHICLE_STATUS_HIST                       *
+      *           AUTOSALE.STOCK_TRANSFER                            *
+      *           AUTOSALE.SALES_DEAL                                *
+      *           AUTOSALE.WARRANTY                                  *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3090.
+       OBJECT-COMPUTER. IBM-3090.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-PROGRAM-FIELDS.
+           05  WS-PROGRAM-NAME           PIC X(08)
+                                          VALUE 'VEHBIO00'.
+           05  WS-ABEND-CODE             PIC X(04) VALUE SPACES.
+      *
+       01  WS-IMS-FUNCTIONS.
+           05  WS-GU                     PIC X(04) VALUE 'GU  '.
+           05  WS-ISRT                   PIC X(04) VALUE 'ISRT'.
+      *
+           COPY WSSQLCA.
+      *
+           COPY WSIOPCB.
+      *
+           COPY WSMSGFMT.
+      *
+      *    DCLGEN COPIES
+      *
+           COPY DCLVEHCL.
+      *
+           COPY DCLMODEL.
+      *
+      *    INPUT FIELDS
+      *
+       01  WS-BIO-INPUT.
+           05  WS-BI-VIN                 PIC X(17).
+      *
+      *    OUTPUT MESSAGE LAYOUT
+      *
+       01  WS-BIO-OUTPUT.
+           05  WS-BO-STATUS-LINE.
+               10  WS-BO-MSG-ID         PIC X(08).
+               10  FILLER               PIC X(01) VALUE SPACE.
+               10  WS-BO-MSG-TEXT       PIC X(70).
+           05  WS-BO-BLANK-1            PIC X(79) VALUE SPACES.
+           05  WS-BO-HEADER.
+               10  FILLER               PIC X(30)
+                   VALUE '---- VEHICLE BIOGRAPHY ----  '.
+               10  FILLER               PIC X(49) VALUE SPACES.
+           05  WS-BO-VIN-LINE.
+               10  FILLER               PIC X(06) VALUE 'VIN:  '.
+               10  WS-BO-VIN            PIC X(17).
+               10  FILLER               PIC X(02) VALUE SPACES.
+               10  FILLER               PIC X(07) VALUE 'YEAR: '.
+               10  WS-BO-YEAR           PIC 9(04).
+               10  FILLER               PIC X(02) VALUE SPACES.
+               10  FILLER               PIC X(06) VALUE 'MAKE: '.
+               10  WS-BO-MAKE           PIC X(03).
+               10  FILLER               PIC X(02) VALUE SPACES.
+               10  FILLER               PIC X(07) VALUE 'MODEL: '.
+               10  WS-BO-MODEL          PIC X(06).
+               10  FILLER               PIC X(02) VALUE SPACES.
+               10  FILLER               PIC X(08) VALUE 'STATUS: '.
+               10  WS-BO-STATUS         PIC X(02).
+               10  FILLER               PIC X(07) VALUE SPACES.
+           05  WS-BO-BLANK-2            PIC X(79) VALUE SPACES.
+           05  WS-BO-COL-HDR.
+               10  FILLER               PIC X(05) VALUE 'SEQ '.
+               10  FILLER               PIC X(11) VALUE 'DATE/TIME '.
+               10  FILLER               PIC X(10) VALUE 'TYPE      '.
+               10  FILLER               PIC X(53) VALUE
+                   'EVENT DESCRIPTION'.
+           05  WS-BO-TIMELINE-LINES.
+               10  WS-BO-TL-LINE        OCCURS 18 TIMES.
+                   15  WS-BO-TL-SEQ     PIC Z(03)9.
+                   15  FILLER            PIC X(01) VALUE SPACE.
+                   15  WS-BO-TL-DATE    PIC X(10).
+                   15  FILLER            PIC X(02) VALUE SPACES.
+                   15  WS-BO-TL-TYPE    PIC X(10).
+                   15  FILLER            PIC X(02) VALUE SPACES.
+                   15  WS-BO-TL-DESC    PIC X(48).
+                   15  FILLER            PIC X(02) VALUE SPACES.
+           05  WS-BO-FILLER             PIC X(63) VALUE SPACES.
+      *
+      *    FORMAT CALL FIELDS
+      *
+       01  WS-FMT-REQUEST.
+           05  WS-FMT-FUNCTION          PIC X(04).
+           05  WS-FMT-INPUT             PIC X(30).
+       01  WS-FMT-RESULT.
+           05  WS-FMT-RC                PIC S9(04) COMP.
+           05  WS-FMT-OUTPUT            PIC X(40).
+      *
+      *    VIN LOOKUP CALL FIELDS
+      *
+       01  WS-VINL-REQUEST.
+           05  WS-VINL-FUNCTION          PIC X(04).
+           05  WS-VINL-VIN               PIC X(17).
+       01  WS-VINL-RESULT.
+           05  WS-VINL-RC                PIC S9(04) COMP.
+           05  WS-VINL-MSG               PIC X(50).
+           05  WS-VINL-MAKE-NAME         PIC X(20).
+           05  WS-VINL-MODEL-NAME        PIC X(30).
+           05  WS-VINL-YEAR              PIC 9(04).
+      *
+      *    CURSOR AND MISC WORK FIELDS
+      *
+       01  WS-TL-COUNT                  PIC S9(04) COMP VALUE +0.
+       01  WS-TL-IDX                    PIC S9(04) COMP VALUE +0.
+       01  WS-RETURN-CODE               PIC S9(04) COMP VALUE +0.
+      *
+      *    TIMELINE EVENT WORK FIELDS - ONE ROW PER UNION ALL BRANCH
+      *
+       01  WS-EVENT-WORK.
+           05  WS-EW-TS                 PIC X(26).
+           05  WS-EW-TYPE                PIC X(10).
+           05  WS-EW-DESC                PIC X(48).
+      *
+      *    TIMELINE CURSOR - EVERY SOURCE TABLE'S EVENTS FOR THIS VIN
+      *    UNIONED TOGETHER AND RETURNED IN ONE CHRONOLOGICAL ORDER,
+      *    SO THIS IS THE ONLY PLACE THE SIX-TABLE STITCH HAPPENS.
+      *
+           EXEC SQL
+               DECLARE CSR_VEH_TIMELINE CURSOR FOR
+               SELECT CAST(P.BUILD_DATE AS TIMESTAMP)
+                    , 'PRODUCTN'
+                    , CAST('BUILT AT PLANT ' || P.PLANT_CODE
+                           || ' - STATUS ' || P.BUILD_STATUS
+                           AS VARCHAR(48))
+               FROM   AUTOSALE.PRODUCTION_ORDER P
+               WHERE  P.VIN = :WS-BI-VIN
+                 AND  P.BUILD_DATE IS NOT NULL
+               UNION ALL
+               SELECT CAST(P.ALLOCATION_DATE AS TIMESTAMP)
+                    , 'ALLOCATE'
+                    , CAST('ALLOCATED TO DEALER '
+                           || P.ALLOCATED_DEALER
+                           AS VARCHAR(48))
+               FROM   AUTOSALE.PRODUCTION_ORDER P
+               WHERE  P.VIN = :WS-BI-VIN
+                 AND  P.ALLOCATION_DATE IS NOT NULL
+               UNION ALL
+               SELECT T.STATUS_TS
+                    , 'TRANSIT'
+                    , CAST('SHIPMENT STATUS ' || T.STATUS_CODE
+                           || ' - ' || T.LOCATION_DESC
+                           AS VARCHAR(48))
+               FROM   AUTOSALE.TRANSIT_STATUS T
+               WHERE  T.VIN = :WS-BI-VIN
+               UNION ALL
+               SELECT H.CHANGED_TS
+                    , 'STATUS'
+                    , CAST('STATUS CHANGED FROM ' || H.OLD_STATUS
+                           || ' TO ' || H.NEW_STATUS
+                           || ' BY ' || H.CHANGED_BY
+                           AS VARCHAR(48))
+               FROM   AUTOSALE.VEHICLE_STATUS_HIST H
+               WHERE  H.VIN = :WS-BI-VIN
+               UNION ALL
+               SELECT S.REQUESTED_TS
+                    , 'TRANSFER'
+                    , CAST('TRANSFER REQUESTED ' || S.FROM_DEALER
+                           || ' TO ' || S.TO_DEALER
+                           || ' BY ' || S.REQUESTED_BY
+                           AS VARCHAR(48))
+               FROM   AUTOSALE.STOCK_TRANSFER S
+               WHERE  S.VIN = :WS-BI-VIN
+               UNION ALL
+               SELECT S.COMPLETED_TS
+                    , 'TRANSFER'
+                    , CAST('TRANSFER COMPLETED ' || S.FROM_DEALER
+                           || ' TO ' || S.TO_DEALER
+                           AS VARCHAR(48))
+               FROM   AUTOSALE.STOCK_TRANSFER S
+               WHERE  S.VIN = :WS-BI-VIN
+                 AND  S.COMPLETED_TS IS NOT NULL
+               UNION ALL
+               SELECT D.CREATED_TS
+                    , 'SALE'
+                    , CAST('SOLD - DEAL ' || D.DEAL_NUMBER
+                           || ' SALESPERSON ' || D.SALESPERSON_ID
+                           AS VARCHAR(48))
+               FROM   AUTOSALE.SALES_DEAL D
+               WHERE  D.VIN = :WS-BI-VIN
+               UNION ALL
+               SELECT W.REGISTERED_TS
+                    , 'WARRANTY'
+                    , CAST('WARRANTY ' || W.WARRANTY_TYPE
+                           || ' REGISTERED - DEAL ' || W.DEAL_NUMBER
+                           AS VARCHAR(48))
+               FROM   AUTOSALE.WARRANTY W
+               WHERE  W.VIN = :WS-BI-VIN
+               ORDER BY 1
+           END-EXEC.
+      *
+       LINKAGE SECTION.
+      *
+       01  IO-PCB.
+           05  FILLER                    PIC X(10).
+           05  IO-PCB-STATUS             PIC X(02).
+           05  FILLER                    PIC X(20).
+           05  IO-PCB-MOD-NAME           PIC X(08).
+           05  IO-PCB-USER-ID            PIC X(08).
+      *
+       01  DB-PCB-1.
+           05  FILLER                    PIC X(22).
+      *
+       PROCEDURE DIVISION.
+      *
+       ENTRY 'DLITCBL' USING IO-PCB DB-PCB-1.
+      *
+       0000-MAIN-CONTROL.
+      *
+           PERFORM 1000-INITIALIZE
+      *
+           PERFORM 2000-RECEIVE-INPUT
+      *
+           IF WS-RETURN-CODE = +0
+               PERFORM 3000-VALIDATE-INPUT
+           END-IF
+      *
+           IF WS-RETURN-CODE = +0
+               PERFORM 4000-LOOKUP-VEHICLE
+           END-IF
+      *
+           IF WS-RETURN-CODE = +0
+               PERFORM 5000-FETCH-TIMELINE
+           END-IF
+      *
+           PERFORM 9000-SEND-OUTPUT
+      *
+           GOBACK
+           .
+      *
+      ****************************************************************
+      *    1000-INITIALIZE                                           *
+      ****************************************************************
+       1000-INITIALIZE.
+      *
+           MOVE +0 TO WS-RETURN-CODE
+           INITIALIZE WS-BIO-OUTPUT
+           MOVE 'VEHBIO00' TO WS-BO-MSG-ID
+           MOVE +0 TO WS-TL-COUNT
+           .
+      *
+      ****************************************************************
+      *    2000-RECEIVE-INPUT                                        *
+      ****************************************************************
+       2000-RECEIVE-INPUT.
+      *
+           CALL 'CBLTDLI' USING WS-GU
+                                IO-PCB
+                                WS-INPUT-MSG
+      *
+           IF IO-PCB-STATUS NOT = SPACES
+               MOVE +16 TO WS-RETURN-CODE
+               MOVE 'IMS GU FAILED - UNABLE TO RECEIVE INPUT'
+                   TO WS-BO-MSG-TEXT
+           ELSE
+               MOVE WS-INP-BODY(1:17)  TO WS-BI-VIN
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    3000-VALIDATE-INPUT                                       *
+      ****************************************************************
+       3000-VALIDATE-INPUT.
+      *
+           IF WS-BI-VIN = SPACES
+               MOVE +8 TO WS-RETURN-CODE
+               MOVE 'VIN IS REQUIRED'
+                   TO WS-BO-MSG-TEXT
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    4000-LOOKUP-VEHICLE - JOIN VEHICLE AND MODEL_MASTER       *
+      ****************************************************************
+       4000-LOOKUP-VEHICLE.
+      *
+           EXEC SQL
+               SELECT V.VIN
+                    , V.MODEL_YEAR
+                    , V.MAKE_CODE
+                    , V.MODEL_CODE
+                    , V.VEHICLE_STATUS
+               INTO  :VIN             OF DCLVEHICLE
+                    , :MODEL-YEAR     OF DCLVEHICLE
+                    , :MAKE-CODE      OF DCLVEHICLE
+                    , :MODEL-CODE     OF DCLVEHICLE
+                    , :VEHICLE-STATUS OF DCLVEHICLE
+               FROM   AUTOSALE.VEHICLE V
+               WHERE  V.VIN = :WS-BI-VIN
+           END-EXEC
+      *
+           IF SQLCODE = +100
+               MOVE +8 TO WS-RETURN-CODE
+               MOVE 'VEHICLE NOT FOUND' TO WS-BO-MSG-TEXT
+               GO TO 4000-EXIT
+           END-IF
+      *
+           IF SQLCODE NOT = +0
+               MOVE +16 TO WS-RETURN-CODE
+               MOVE 'DB2 ERROR ON VEHICLE LOOKUP'
+                   TO WS-BO-MSG-TEXT
+               GO TO 4000-EXIT
+           END-IF
+      *
+      *    CALL COMVINL0 TO DECODE VIN (KEEPS THE VIN STRING VALID)
+      *
+           MOVE 'DECO'      TO WS-VINL-FUNCTION
+           MOVE WS-BI-VIN   TO WS-VINL-VIN
+           CALL 'COMVINL0' USING WS-VINL-REQUEST
+                                 WS-VINL-RESULT
+      *
+      *    CALL COMFMTL0 TO FORMAT VIN DISPLAY
+      *
+           MOVE 'FVIN' TO WS-FMT-FUNCTION
+           MOVE WS-BI-VIN TO WS-FMT-INPUT
+           CALL 'COMFMTL0' USING WS-FMT-REQUEST
+                                  WS-FMT-RESULT
+      *
+           MOVE VIN OF DCLVEHICLE          TO WS-BO-VIN
+           MOVE MODEL-YEAR OF DCLVEHICLE   TO WS-BO-YEAR
+           MOVE MAKE-CODE OF DCLVEHICLE    TO WS-BO-MAKE
+           MOVE MODEL-CODE OF DCLVEHICLE   TO WS-BO-MODEL
+           MOVE VEHICLE-STATUS             TO WS-BO-STATUS
+      *
+           MOVE 'VEHICLE BIOGRAPHY COMPLETE'
+               TO WS-BO-MSG-TEXT
+           .
+       4000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    5000-FETCH-TIMELINE - CURSOR FETCH FOR THE STITCHED        *
+      *    CHRONOLOGICAL EVENT TIMELINE                                *
+      ****************************************************************
+       5000-FETCH-TIMELINE.
+      *
+           EXEC SQL
+               OPEN CSR_VEH_TIMELINE
+           END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               GO TO 5000-EXIT
+           END-IF
+      *
+           MOVE +0 TO WS-TL-IDX
+      *
+           PERFORM UNTIL WS-TL-IDX >= 18
+               EXEC SQL
+                   FETCH CSR_VEH_TIMELINE
+                   INTO  :WS-EW-TS
+                       , :WS-EW-TYPE
+                       , :WS-EW-DESC
+               END-EXEC
+      *
+               IF SQLCODE = +100
+                   EXIT PERFORM
+               END-IF
+      *
+               IF SQLCODE NOT = +0
+                   EXIT PERFORM
+               END-IF
+      *
+               ADD +1 TO WS-TL-IDX
+               MOVE WS-TL-IDX      TO WS-BO-TL-SEQ(WS-TL-IDX)
+               MOVE WS-EW-TS(1:10) TO WS-BO-TL-DATE(WS-TL-IDX)
+               MOVE WS-EW-TYPE     TO WS-BO-TL-TYPE(WS-TL-IDX)
+               MOVE WS-EW-DESC     TO WS-BO-TL-DESC(WS-TL-IDX)
+           END-PERFORM
+      *
+           MOVE WS-TL-IDX TO WS-TL-COUNT
+      *
+           EXEC SQL
+               CLOSE CSR_VEH_TIMELINE
+           END-EXEC
+      *
+           IF WS-TL-COUNT = +0
+               MOVE 'NO LIFECYCLE EVENTS FOUND FOR THIS VIN'
+                   TO WS-BO-MSG-TEXT
+           END-IF
+           .
+       5000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    9000-SEND-OUTPUT                                          *
+      ****************************************************************
+       9000-SEND-OUTPUT.
+      *
+           MOVE WS-BIO-OUTPUT TO WS-OUT-DATA
+           MOVE WS-OUT-MSG-LENGTH TO WS-OUT-LL
+           MOVE +0 TO WS-OUT-ZZ
+      *
+           CALL 'CBLTDLI' USING WS-ISRT
+                                IO-PCB
+                                WS-OUTPUT-MSG
+      *
+           IF IO-PCB-STATUS NOT = SPACES
+               MOVE 'VEHBIO00' TO WS-ABEND-CODE
+           END-IF
+           .
+      ****************************************************************
+      * END OF VEHBIO00                                              *
+      ****************************************************************
