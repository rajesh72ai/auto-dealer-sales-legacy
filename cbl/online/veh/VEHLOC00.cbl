@@ -12,6 +12,10 @@
       *           ADD - ADD NEW LOT LOCATION                         *
       *           UPD - UPDATE LOCATION DETAILS                      *
       *           ASGN - ASSIGN VEHICLE TO LOCATION                  *
+      *           NEAR - NEAR-CAPACITY ALERT: LOCATIONS AT OR ABOVE  *
+      *                  90% OF CAPACITY, RANKED FULLEST FIRST, PLUS *
+      *                  THE EMPTIEST LOTS AT THE SAME DEALER SO AN  *
+      *                  OVERFLOW VEHICLE HAS SOMEWHERE TO GO        *
       *           CRUD ON LOT_LOCATION TABLE. WHEN ASSIGNING:        *
       *           UPDATE VEHICLE.LOT_LOCATION, CHECK CAPACITY.       *
       *           SHOWS: LOCATION DESC, TYPE, CAPACITY, COUNT.       *
@@ -21,6 +25,10 @@
       *           COMDBEL0 - DB ERROR HANDLING                       *
       * TABLES:   AUTOSALE.LOT_LOCATION                               *
       *           AUTOSALE.VEHICLE                                   *
+      *                                                              *
+      * CHANGE LOG:                                                  *
+      *   2026-08-09  ADDED NR FUNCTION - PROACTIVE NEAR-CAPACITY    *
+      *               ALERT (>=90%) WITH RANKED EMPTIEST-LOT LIST    *
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -57,6 +65,7 @@
                88  WS-LCI-ADD                       VALUE 'AD'.
                88  WS-LCI-UPDATE                    VALUE 'UP'.
                88  WS-LCI-ASSIGN                    VALUE 'AS'.
+               88  WS-LCI-NEARCAP                    VALUE 'NR'.
            05  WS-LCI-DEALER-CODE        PIC X(05).
            05  WS-LCI-LOCATION-CODE      PIC X(06).
            05  WS-LCI-LOCATION-DESC      PIC X(30).
@@ -110,8 +119,24 @@
                    15  WS-LCO-DT-AVAIL  PIC Z(04)9.
                    15  FILLER            PIC X(01) VALUE SPACE.
                    15  WS-LCO-DT-ACTIVE PIC X(01).
-                   15  FILLER            PIC X(16) VALUE SPACES.
+                   15  WS-LCO-DT-PCT    PIC Z(03)9.
+                   15  FILLER            PIC X(01) VALUE '%'.
+                   15  FILLER            PIC X(11) VALUE SPACES.
            05  WS-LCO-BLANK-2           PIC X(79) VALUE SPACES.
+           05  WS-LCO-EMPTY-COL-HEADER  PIC X(79) VALUE
+               'EMPTIEST LOTS (OVERFLOW) LOC    DESCRIPTION         AVAI
+      -        'L PCT'.
+           05  WS-LCO-EMPTY-DETAIL-LINES.
+               10  WS-LCO-EM-DETAIL    OCCURS 5 TIMES.
+                   15  WS-LCO-EM-LOC    PIC X(06).
+                   15  FILLER            PIC X(01) VALUE SPACE.
+                   15  WS-LCO-EM-DESC   PIC X(20).
+                   15  FILLER            PIC X(01) VALUE SPACE.
+                   15  WS-LCO-EM-AVAIL  PIC Z(04)9.
+                   15  FILLER            PIC X(01) VALUE SPACE.
+                   15  WS-LCO-EM-PCT    PIC Z(03)9.
+                   15  FILLER            PIC X(01) VALUE '%'.
+                   15  FILLER            PIC X(03) VALUE SPACES.
            05  WS-LCO-ASSIGN-LINE.
                10  FILLER               PIC X(21)
                    VALUE 'VEHICLE ASSIGNED TO: '.
@@ -120,7 +145,7 @@
                10  FILLER               PIC X(05) VALUE 'VIN: '.
                10  WS-LCO-ASGN-VIN      PIC X(17).
                10  FILLER               PIC X(26) VALUE SPACES.
-           05  WS-LCO-FILLER            PIC X(372) VALUE SPACES.
+           05  WS-LCO-FILLER            PIC X(83) VALUE SPACES.
       *
       *    AUDIT LOG CALL FIELDS
       *
@@ -152,6 +177,36 @@
            05  WS-CAPACITY-NUM          PIC S9(04) COMP VALUE +0.
            05  WS-CURRENT-NUM           PIC S9(04) COMP VALUE +0.
            05  WS-AVAIL-NUM             PIC S9(04) COMP VALUE +0.
+           05  WS-PCT-NUM               PIC S9(04) COMP VALUE +0.
+      *
+      *    NEAR-CAPACITY ALERT WORK TABLE - ALL ACTIVE LOCATIONS FOR
+      *    THE DEALER, SORTED DESCENDING BY PERCENT FULL. THE FRONT OF
+      *    THE SORTED TABLE IS THE >=90% ALERT LIST, THE TAIL (READ
+      *    BACKWARDS) IS THE EMPTIEST-LOTS-FIRST OVERFLOW SUGGESTION
+      *    LIST - ONE SORT SERVES BOTH.
+      *
+       01  WS-NR-WORK-TABLE.
+           05  WS-NR-COUNT              PIC S9(04) COMP VALUE +0.
+           05  WS-NR-ENTRY              OCCURS 20 TIMES.
+               10  WS-NR-LOC            PIC X(06).
+               10  WS-NR-DESC           PIC X(30).
+               10  WS-NR-CAP            PIC S9(04) COMP.
+               10  WS-NR-CNT            PIC S9(04) COMP.
+               10  WS-NR-AVAIL          PIC S9(04) COMP.
+               10  WS-NR-PCT            PIC S9(04) COMP.
+       01  WS-NR-SWAP.
+           05  WS-NR-SW-LOC             PIC X(06).
+           05  WS-NR-SW-DESC            PIC X(30).
+           05  WS-NR-SW-CAP             PIC S9(04) COMP.
+           05  WS-NR-SW-CNT             PIC S9(04) COMP.
+           05  WS-NR-SW-AVAIL           PIC S9(04) COMP.
+           05  WS-NR-SW-PCT             PIC S9(04) COMP.
+       01  WS-NR-IDX1                   PIC S9(04) COMP VALUE +0.
+       01  WS-NR-IDX2                   PIC S9(04) COMP VALUE +0.
+       01  WS-NR-SRC-IDX                PIC S9(04) COMP VALUE +0.
+       01  WS-NR-ALERT-COUNT            PIC S9(04) COMP VALUE +0.
+       01  WS-NR-EMPTY-COUNT            PIC S9(04) COMP VALUE +0.
+       01  WS-NR-ALERT-COUNT-ED         PIC Z9.
       *
       *    CURSOR - LIST LOCATIONS FOR DEALER
       *
@@ -216,9 +271,11 @@
                        PERFORM 6000-UPDATE-LOCATION
                    WHEN WS-LCI-ASSIGN
                        PERFORM 7000-ASSIGN-VEHICLE
+                   WHEN WS-LCI-NEARCAP
+                       PERFORM 8000-NEAR-CAPACITY-ALERT
                    WHEN OTHER
                        MOVE +8 TO WS-RETURN-CODE
-                       MOVE 'INVALID FUNCTION: USE IQ AD UP AS'
+                       MOVE 'INVALID FUNCTION: USE IQ AD UP AS NR'
                            TO WS-LCO-MSG-TEXT
                END-EVALUATE
            END-IF
@@ -282,7 +339,7 @@
       *
       *    FOR ADD/UPDATE/ASSIGN - LOCATION CODE REQUIRED
       *
-           IF NOT WS-LCI-INQUIRY
+           IF NOT WS-LCI-INQUIRY AND NOT WS-LCI-NEARCAP
                IF WS-LCI-LOCATION-CODE = SPACES
                    MOVE +8 TO WS-RETURN-CODE
                    MOVE 'LOCATION CODE IS REQUIRED'
@@ -707,6 +764,150 @@
            EXIT.
       *
       ****************************************************************
+      *    8000-NEAR-CAPACITY-ALERT - LOCATIONS AT OR ABOVE 90% OF    *
+      *    CAPACITY, RANKED FULLEST FIRST, PLUS THE EMPTIEST ACTIVE   *
+      *    LOTS AT THE SAME DEALER FOR OVERFLOW PLACEMENT            *
+      ****************************************************************
+       8000-NEAR-CAPACITY-ALERT.
+      *
+           MOVE +0 TO WS-NR-COUNT
+           MOVE +0 TO WS-NR-ALERT-COUNT
+           MOVE +0 TO WS-NR-EMPTY-COUNT
+      *
+           EXEC SQL
+               OPEN CSR_LOT_LOCS
+           END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               MOVE 'VEHLOC00' TO WS-DBE-PROGRAM
+               MOVE SQLCODE     TO WS-DBE-SQLCODE
+               MOVE 'LOT_LOCATION'  TO WS-DBE-TABLE
+               MOVE 'OPEN CURSOR'   TO WS-DBE-OPERATION
+               CALL 'COMDBEL0' USING WS-DBE-REQUEST
+                                     WS-DBE-RESULT
+               MOVE +12 TO WS-RETURN-CODE
+               MOVE WS-DBE-MSG TO WS-LCO-MSG-TEXT
+               GO TO 8000-EXIT
+           END-IF
+      *
+           PERFORM UNTIL WS-NR-COUNT >= 20
+               EXEC SQL
+                   FETCH CSR_LOT_LOCS
+                   INTO  :WS-LR-LOC-CODE
+                       , :WS-LR-LOC-DESC
+                       , :WS-LR-LOC-TYPE
+                       , :WS-LR-MAX-CAP
+                       , :WS-LR-CURR-COUNT
+                       , :WS-LR-ACTIVE
+               END-EXEC
+      *
+               IF SQLCODE = +100
+                   EXIT PERFORM
+               END-IF
+      *
+               IF SQLCODE NOT = +0
+                   EXIT PERFORM
+               END-IF
+      *
+               IF WS-LR-ACTIVE = 'Y' AND WS-LR-MAX-CAP > 0
+                   ADD +1 TO WS-NR-COUNT
+                   MOVE WS-LR-LOC-CODE    TO WS-NR-LOC(WS-NR-COUNT)
+                   MOVE WS-LR-LOC-DESC-TX TO WS-NR-DESC(WS-NR-COUNT)
+                   MOVE WS-LR-MAX-CAP     TO WS-NR-CAP(WS-NR-COUNT)
+                   MOVE WS-LR-CURR-COUNT  TO WS-NR-CNT(WS-NR-COUNT)
+      *
+                   COMPUTE WS-NR-AVAIL(WS-NR-COUNT) =
+                       WS-LR-MAX-CAP - WS-LR-CURR-COUNT
+                   IF WS-NR-AVAIL(WS-NR-COUNT) < +0
+                       MOVE +0 TO WS-NR-AVAIL(WS-NR-COUNT)
+                   END-IF
+      *
+                   COMPUTE WS-NR-PCT(WS-NR-COUNT) =
+                       (WS-LR-CURR-COUNT * 100) / WS-LR-MAX-CAP
+               END-IF
+           END-PERFORM
+      *
+           EXEC SQL
+               CLOSE CSR_LOT_LOCS
+           END-EXEC
+      *
+      *    SORT DESCENDING BY PERCENT FULL - THE FRONT OF THE TABLE
+      *    IS THE ALERT LIST, THE TAIL IS THE EMPTIEST-LOTS LIST
+      *
+           PERFORM VARYING WS-NR-IDX1 FROM 1 BY 1
+               UNTIL WS-NR-IDX1 > WS-NR-COUNT - 1
+               PERFORM VARYING WS-NR-IDX2 FROM 1 BY 1
+                   UNTIL WS-NR-IDX2 > WS-NR-COUNT - WS-NR-IDX1
+                   IF WS-NR-PCT(WS-NR-IDX2)
+                        < WS-NR-PCT(WS-NR-IDX2 + 1)
+                       MOVE WS-NR-ENTRY(WS-NR-IDX2)   TO WS-NR-SWAP
+                       MOVE WS-NR-ENTRY(WS-NR-IDX2 + 1)
+                           TO WS-NR-ENTRY(WS-NR-IDX2)
+                       MOVE WS-NR-SWAP
+                           TO WS-NR-ENTRY(WS-NR-IDX2 + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+      *
+      *    BUILD THE ALERT LIST - LOCATIONS AT OR ABOVE 90% FULL,
+      *    FULLEST FIRST, CAPPED AT 10 LIKE THE OTHER LISTINGS
+      *
+           PERFORM VARYING WS-NR-IDX1 FROM 1 BY 1
+               UNTIL WS-NR-IDX1 > WS-NR-COUNT
+                  OR WS-NR-PCT(WS-NR-IDX1) < 90
+                  OR WS-NR-ALERT-COUNT >= 10
+               ADD +1 TO WS-NR-ALERT-COUNT
+               MOVE WS-NR-LOC(WS-NR-IDX1)
+                   TO WS-LCO-DT-LOC(WS-NR-ALERT-COUNT)
+               MOVE WS-NR-DESC(WS-NR-IDX1)
+                   TO WS-LCO-DT-DESC(WS-NR-ALERT-COUNT)
+               MOVE WS-NR-CAP(WS-NR-IDX1)
+                   TO WS-LCO-DT-CAP(WS-NR-ALERT-COUNT)
+               MOVE WS-NR-CNT(WS-NR-IDX1)
+                   TO WS-LCO-DT-COUNT(WS-NR-ALERT-COUNT)
+               MOVE WS-NR-AVAIL(WS-NR-IDX1)
+                   TO WS-LCO-DT-AVAIL(WS-NR-ALERT-COUNT)
+               MOVE 'Y'
+                   TO WS-LCO-DT-ACTIVE(WS-NR-ALERT-COUNT)
+               MOVE WS-NR-PCT(WS-NR-IDX1)
+                   TO WS-LCO-DT-PCT(WS-NR-ALERT-COUNT)
+           END-PERFORM
+      *
+      *    BUILD THE EMPTIEST-LOTS LIST - READ THE SORTED TABLE FROM
+      *    THE BACK SO THE LOWEST PERCENT FULL COMES OUT FIRST
+      *
+           PERFORM VARYING WS-NR-IDX1 FROM 1 BY 1
+               UNTIL WS-NR-IDX1 > 5
+               COMPUTE WS-NR-SRC-IDX = WS-NR-COUNT - WS-NR-IDX1 + 1
+               IF WS-NR-SRC-IDX < 1
+                   EXIT PERFORM
+               END-IF
+               ADD +1 TO WS-NR-EMPTY-COUNT
+               MOVE WS-NR-LOC(WS-NR-SRC-IDX)
+                   TO WS-LCO-EM-LOC(WS-NR-EMPTY-COUNT)
+               MOVE WS-NR-DESC(WS-NR-SRC-IDX)(1:20)
+                   TO WS-LCO-EM-DESC(WS-NR-EMPTY-COUNT)
+               MOVE WS-NR-AVAIL(WS-NR-SRC-IDX)
+                   TO WS-LCO-EM-AVAIL(WS-NR-EMPTY-COUNT)
+               MOVE WS-NR-PCT(WS-NR-SRC-IDX)
+                   TO WS-LCO-EM-PCT(WS-NR-EMPTY-COUNT)
+           END-PERFORM
+      *
+           IF WS-NR-ALERT-COUNT = +0
+               MOVE 'NO LOCATIONS AT OR ABOVE 90% CAPACITY'
+                   TO WS-LCO-MSG-TEXT
+           ELSE
+               MOVE WS-NR-ALERT-COUNT TO WS-NR-ALERT-COUNT-ED
+               STRING WS-NR-ALERT-COUNT-ED
+                      ' LOCATION(S) AT OR ABOVE 90% CAPACITY'
+                      DELIMITED BY SIZE
+                      INTO WS-LCO-MSG-TEXT
+           END-IF
+           .
+       8000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
       *    9000-SEND-OUTPUT                                          *
       ****************************************************************
        9000-SEND-OUTPUT.
