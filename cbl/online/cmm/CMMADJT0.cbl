@@ -0,0 +1,562 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CMMADJT0.
+      ****************************************************************
+      * PROGRAM:  CMMADJT0                                           *
+      * SYSTEM:   AUTOSALES - AUTOMOTIVE DEALER SALES & REPORTING    *
+      * MODULE:   COMMISSION MANAGEMENT - COMMISSION ADJUSTMENT      *
+      * AUTHOR:   AUTOSALES DEVELOPMENT TEAM                         *
+      * DATE:     2026-08-09                                         *
+      * PURPOSE:  ALLOWS A MANAGER TO ENTER A COMMISSION ADJUSTMENT  *
+      *           AGAINST A SALESPERSON'S PAY PERIOD.  ADJUSTMENT    *
+      *           TYPES: SP=SPIFF, CB=CHARGEBACK (UNWOUND DEAL),     *
+      *           SC=SPLIT-DEAL CORRECTION.  EACH ADJUSTMENT MUST    *
+      *           CARRY A REASON AND AN APPROVING MANAGER'S USER ID. *
+      *           INSERTS COMMISSION_ADJUSTMENT. RPTCOM00 READS THIS *
+      *           TABLE TO SHOW AN ADJUSTED COMMISSION TOTAL.        *
+      * IMS:      ONLINE IMS DC TRANSACTION                          *
+      * ENTRY:    DLITCBL                                            *
+      * MFS MOD:  ASCMMA00                                           *
+      * TABLES:   AUTOSALE.COMMISSION_ADJUSTMENT (INSERT)             *
+      *           AUTOSALE.COMMISSION             (READ)             *
+      * CALLS:    COMLGEL0 - AUDIT LOGGING                           *
+      *           COMDBEL0 - DB2 ERROR HANDLER                       *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3090.
+       OBJECT-COMPUTER. IBM-3090.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-PROGRAM-FIELDS.
+           05  WS-PROGRAM-NAME           PIC X(08)
+                                          VALUE 'CMMADJT0'.
+           05  WS-PROGRAM-VERSION        PIC X(06)
+                                          VALUE '01.00 '.
+           05  WS-MOD-NAME               PIC X(08)
+                                          VALUE 'ASCMMA00'.
+      *
+       01  WS-IMS-FUNCTIONS.
+           05  WS-GU                     PIC X(04) VALUE 'GU  '.
+           05  WS-ISRT                   PIC X(04) VALUE 'ISRT'.
+      *
+           COPY WSSQLCA.
+           COPY WSIOPCB.
+           COPY DCLCOMMS.
+           COPY DCLCADJ.
+      *
+      *    VALID ADJUSTMENT TYPES
+      *
+       01  WS-VALID-ADJ-TYPES.
+           05  FILLER                    PIC X(02) VALUE 'SP'.
+           05  FILLER                    PIC X(02) VALUE 'CB'.
+           05  FILLER                    PIC X(02) VALUE 'SC'.
+       01  WS-VALID-ADJ-R REDEFINES WS-VALID-ADJ-TYPES.
+           05  WS-VAL-ADJ-ENTRY          PIC X(02) OCCURS 3 TIMES.
+      *
+      *    ADJUSTMENT TYPE DESCRIPTIONS
+      *
+       01  WS-ADJ-TYPE-DESCS.
+           05  FILLER                    PIC X(20)
+                                          VALUE 'MANAGER SPIFF       '.
+           05  FILLER                    PIC X(20)
+                                          VALUE 'CHARGEBACK          '.
+           05  FILLER                    PIC X(20)
+                                          VALUE 'SPLIT-DEAL CORRECT. '.
+       01  WS-ADJ-DESC-R REDEFINES WS-ADJ-TYPE-DESCS.
+           05  WS-ADJ-DESC-ENTRY         PIC X(20) OCCURS 3 TIMES.
+      *
+      *    INPUT MESSAGE AREA
+      *
+       01  WS-INPUT-MSG.
+           05  WS-IN-LL                  PIC S9(04) COMP.
+           05  WS-IN-ZZ                  PIC S9(04) COMP.
+           05  WS-IN-TRAN-CODE           PIC X(08).
+           05  WS-IN-DEALER-CODE         PIC X(05).
+           05  WS-IN-SALESPERSON-ID      PIC X(08).
+           05  WS-IN-DEAL-NUMBER         PIC X(10).
+           05  WS-IN-ADJ-TYPE            PIC X(02).
+           05  WS-IN-ADJ-AMOUNT          PIC S9(7)V9(2).
+           05  WS-IN-ADJ-REASON          PIC X(100).
+           05  WS-IN-SPLIT-SP-ID         PIC X(08).
+           05  WS-IN-PAY-PERIOD          PIC X(06).
+           05  WS-IN-APPROVED-BY         PIC X(08).
+      *
+      *    OUTPUT MESSAGE AREA
+      *
+       01  WS-OUTPUT-MSG.
+           05  WS-OUT-LL                 PIC S9(04) COMP.
+           05  WS-OUT-ZZ                 PIC S9(04) COMP.
+           05  WS-OUT-TITLE              PIC X(40).
+           05  WS-OUT-DEALER-CODE        PIC X(05).
+           05  WS-OUT-SALESPERSON-ID     PIC X(08).
+           05  WS-OUT-DEAL-NUMBER        PIC X(10).
+           05  WS-OUT-ADJ-TYPE-DESC      PIC X(20).
+           05  WS-OUT-ADJ-AMOUNT         PIC -Z(6)9.99.
+           05  WS-OUT-ADJUST-ID          PIC Z(8)9.
+           05  WS-OUT-MESSAGE            PIC X(79).
+      *
+      *    WORK FIELDS
+      *
+       01  WS-WORK-FIELDS.
+           05  WS-ADJ-TYPE-VALID         PIC X(01) VALUE 'N'.
+               88  WS-IS-VALID-ADJ                 VALUE 'Y'.
+               88  WS-NOT-VALID-ADJ                VALUE 'N'.
+           05  WS-ADJ-IDX                PIC S9(04) COMP
+                                                     VALUE +0.
+           05  WS-NEXT-ADJUST-ID         PIC S9(09) COMP
+                                                     VALUE +0.
+           05  WS-COMM-COUNT             PIC S9(04) COMP
+                                                     VALUE +0.
+           05  WS-OFFSET-ADJUST-ID       PIC S9(09) COMP
+                                                     VALUE +0.
+           05  WS-OFFSET-AMOUNT          PIC S9(7)V9(2)
+                                                     VALUE +0.
+           05  WS-OFFSET-REASON          PIC X(100) VALUE SPACES.
+           05  WS-OFFSET-FAIL-MSG        PIC X(79) VALUE SPACES.
+      *
+      *    AUDIT MODULE LINKAGE
+      *
+       01  WS-AUD-USER-ID               PIC X(08).
+       01  WS-AUD-PROGRAM-ID            PIC X(08).
+       01  WS-AUD-ACTION-TYPE           PIC X(03).
+       01  WS-AUD-TABLE-NAME            PIC X(30).
+       01  WS-AUD-KEY-VALUE             PIC X(50).
+       01  WS-AUD-OLD-VALUE             PIC X(200).
+       01  WS-AUD-NEW-VALUE             PIC X(200).
+       01  WS-AUD-RETURN-CODE           PIC S9(04) COMP.
+       01  WS-AUD-ERROR-MSG             PIC X(50).
+      *
+      *    DB2 ERROR HANDLER LINKAGE
+      *
+       01  WS-DBE-PROGRAM-NAME          PIC X(08).
+       01  WS-DBE-SECTION-NAME          PIC X(20).
+       01  WS-DBE-TABLE-NAME            PIC X(30).
+       01  WS-DBE-OPERATION             PIC X(10).
+       01  WS-DBE-RESULT-AREA.
+           05  WS-DBE-RESULT-CODE       PIC S9(04) COMP.
+           05  WS-DBE-RESULT-MSG        PIC X(79).
+      *
+       LINKAGE SECTION.
+      *
+       01  IO-PCB.
+           05  FILLER                    PIC X(10).
+           05  IO-STATUS                 PIC X(02).
+           05  FILLER                    PIC X(20).
+           05  IO-PCB-MOD-NAME           PIC X(08).
+           05  IO-USER                   PIC X(08).
+      *
+       01  DB-PCB-1.
+           05  DB-1-DBD-NAME            PIC X(08).
+           05  DB-1-SEG-LEVEL           PIC X(02).
+           05  DB-1-STATUS              PIC X(02).
+           05  FILLER                   PIC X(20).
+      *
+       PROCEDURE DIVISION.
+      *
+       ENTRY 'DLITCBL' USING IO-PCB, DB-PCB-1.
+      *
+       0000-MAIN-CONTROL.
+      *
+           PERFORM 1000-INITIALIZE
+      *
+           PERFORM 2000-RECEIVE-INPUT
+      *
+           IF IO-STATUS = '  '
+               PERFORM 3000-VALIDATE-INPUT
+           END-IF
+      *
+           IF WS-OUT-MESSAGE = SPACES
+               PERFORM 4000-VALIDATE-DEAL
+           END-IF
+      *
+           IF WS-OUT-MESSAGE = SPACES
+               PERFORM 5000-PROCESS-ADJUSTMENT
+           END-IF
+      *
+           PERFORM 6000-SEND-OUTPUT
+      *
+           GOBACK
+           .
+      *
+      ****************************************************************
+      *    1000-INITIALIZE                                           *
+      ****************************************************************
+       1000-INITIALIZE.
+      *
+           INITIALIZE WS-INPUT-MSG
+           INITIALIZE WS-OUTPUT-MSG
+           INITIALIZE WS-WORK-FIELDS
+           MOVE 'COMMISSION ADJUSTMENT ENTRY' TO WS-OUT-TITLE
+           MOVE SPACES TO WS-OUT-MESSAGE
+           .
+      *
+      ****************************************************************
+      *    2000-RECEIVE-INPUT                                        *
+      ****************************************************************
+       2000-RECEIVE-INPUT.
+      *
+           CALL 'CBLTDLI' USING WS-GU
+                                IO-PCB
+                                WS-INPUT-MSG
+      *
+           IF IO-STATUS NOT = '  '
+               MOVE 'CMMADJT0: ERROR RECEIVING INPUT MESSAGE'
+                   TO WS-OUT-MESSAGE
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    3000-VALIDATE-INPUT                                       *
+      ****************************************************************
+       3000-VALIDATE-INPUT.
+      *
+           IF WS-IN-DEALER-CODE = SPACES
+               MOVE 'DEALER CODE IS REQUIRED'
+                   TO WS-OUT-MESSAGE
+               GO TO 3000-EXIT
+           END-IF
+      *
+           IF WS-IN-SALESPERSON-ID = SPACES
+               MOVE 'SALESPERSON ID IS REQUIRED'
+                   TO WS-OUT-MESSAGE
+               GO TO 3000-EXIT
+           END-IF
+      *
+           IF WS-IN-PAY-PERIOD = SPACES
+               MOVE 'PAY PERIOD (YYYYMM) IS REQUIRED'
+                   TO WS-OUT-MESSAGE
+               GO TO 3000-EXIT
+           END-IF
+      *
+      *    VALIDATE ADJUSTMENT TYPE
+      *
+           MOVE 'N' TO WS-ADJ-TYPE-VALID
+           PERFORM VARYING WS-ADJ-IDX FROM 1 BY 1
+               UNTIL WS-ADJ-IDX > 3
+               OR WS-IS-VALID-ADJ
+               IF WS-IN-ADJ-TYPE = WS-VAL-ADJ-ENTRY(WS-ADJ-IDX)
+                   MOVE 'Y' TO WS-ADJ-TYPE-VALID
+                   MOVE WS-ADJ-DESC-ENTRY(WS-ADJ-IDX)
+                       TO WS-OUT-ADJ-TYPE-DESC
+               END-IF
+           END-PERFORM
+      *
+           IF WS-NOT-VALID-ADJ
+               MOVE 'INVALID ADJUSTMENT TYPE (SP/CB/SC)'
+                   TO WS-OUT-MESSAGE
+               GO TO 3000-EXIT
+           END-IF
+      *
+      *    SPLIT-DEAL CORRECTIONS MUST NAME THE OTHER SALESPERSON
+      *
+           IF WS-IN-ADJ-TYPE = 'SC'
+               AND WS-IN-SPLIT-SP-ID = SPACES
+               MOVE 'SPLIT SALESPERSON ID IS REQUIRED FOR TYPE SC'
+                   TO WS-OUT-MESSAGE
+               GO TO 3000-EXIT
+           END-IF
+      *
+      *    REQUIRE REASON TEXT AND APPROVER
+      *
+           IF WS-IN-ADJ-REASON = SPACES
+               MOVE 'ADJUSTMENT REASON IS REQUIRED'
+                   TO WS-OUT-MESSAGE
+               GO TO 3000-EXIT
+           END-IF
+      *
+           IF WS-IN-APPROVED-BY = SPACES
+               MOVE 'APPROVING MANAGER USER ID IS REQUIRED'
+                   TO WS-OUT-MESSAGE
+               GO TO 3000-EXIT
+           END-IF
+      *
+           IF WS-IN-ADJ-AMOUNT = ZERO
+               MOVE 'ADJUSTMENT AMOUNT MUST NOT BE ZERO'
+                   TO WS-OUT-MESSAGE
+               GO TO 3000-EXIT
+           END-IF
+      *
+           MOVE WS-IN-DEALER-CODE    TO WS-OUT-DEALER-CODE
+           MOVE WS-IN-SALESPERSON-ID TO WS-OUT-SALESPERSON-ID
+           MOVE WS-IN-DEAL-NUMBER    TO WS-OUT-DEAL-NUMBER
+           MOVE WS-IN-ADJ-AMOUNT     TO WS-OUT-ADJ-AMOUNT
+           .
+       3000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    4000-VALIDATE-DEAL - CONFIRM THE DEAL EXISTS WHEN GIVEN    *
+      ****************************************************************
+       4000-VALIDATE-DEAL.
+      *
+           IF WS-IN-DEAL-NUMBER = SPACES
+               GO TO 4000-EXIT
+           END-IF
+      *
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO   :WS-COMM-COUNT
+               FROM   AUTOSALE.COMMISSION
+               WHERE  DEAL_NUMBER  = :WS-IN-DEAL-NUMBER
+               AND    DEALER_CODE  = :WS-IN-DEALER-CODE
+           END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               MOVE WS-PROGRAM-NAME TO WS-DBE-PROGRAM-NAME
+               MOVE '4000-VALIDATE' TO WS-DBE-SECTION-NAME
+               MOVE 'COMMISSION' TO WS-DBE-TABLE-NAME
+               MOVE 'SELECT' TO WS-DBE-OPERATION
+               CALL 'COMDBEL0' USING SQLCA
+                                     WS-DBE-PROGRAM-NAME
+                                     WS-DBE-SECTION-NAME
+                                     WS-DBE-TABLE-NAME
+                                     WS-DBE-OPERATION
+                                     WS-DBE-RESULT-AREA
+               MOVE WS-DBE-RESULT-MSG TO WS-OUT-MESSAGE
+               GO TO 4000-EXIT
+           END-IF
+      *
+           IF WS-COMM-COUNT = +0
+               MOVE 'DEAL NUMBER NOT FOUND ON COMMISSION TABLE'
+                   TO WS-OUT-MESSAGE
+           END-IF
+           .
+       4000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    5000-PROCESS-ADJUSTMENT - INSERT COMMISSION_ADJUSTMENT     *
+      ****************************************************************
+       5000-PROCESS-ADJUSTMENT.
+      *
+      *    GET NEXT ADJUSTMENT ID
+      *
+           EXEC SQL
+               SELECT COALESCE(MAX(ADJUST_ID), 0) + 1
+               INTO   :WS-NEXT-ADJUST-ID
+               FROM   AUTOSALE.COMMISSION_ADJUSTMENT
+           END-EXEC
+      *
+      *    INSERT COMMISSION_ADJUSTMENT RECORD - APPROVED AT ENTRY   *
+      *    TIME SINCE THE APPROVING MANAGER'S USER ID IS CAPTURED    *
+      *    ON THE TRANSACTION ITSELF                                 *
+      *
+           EXEC SQL
+               INSERT INTO AUTOSALE.COMMISSION_ADJUSTMENT
+                    ( ADJUST_ID
+                    , DEALER_CODE
+                    , SALESPERSON_ID
+                    , DEAL_NUMBER
+                    , ADJUST_TYPE
+                    , ADJUST_AMOUNT
+                    , ADJUST_REASON
+                    , SPLIT_SP_ID
+                    , PAY_PERIOD
+                    , APPROVED_BY
+                    , ADJUST_STATUS
+                    , REQUESTED_BY
+                    , REQUESTED_TS
+                    , APPROVED_TS
+                    )
+               VALUES
+                    ( :WS-NEXT-ADJUST-ID
+                    , :WS-IN-DEALER-CODE
+                    , :WS-IN-SALESPERSON-ID
+                    , :WS-IN-DEAL-NUMBER
+                    , :WS-IN-ADJ-TYPE
+                    , :WS-IN-ADJ-AMOUNT
+                    , :WS-IN-ADJ-REASON
+                    , :WS-IN-SPLIT-SP-ID
+                    , :WS-IN-PAY-PERIOD
+                    , :WS-IN-APPROVED-BY
+                    , 'A'
+                    , :IO-USER
+                    , CURRENT TIMESTAMP
+                    , CURRENT TIMESTAMP
+                    )
+           END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               MOVE WS-PROGRAM-NAME TO WS-DBE-PROGRAM-NAME
+               MOVE '5000-INSERT' TO WS-DBE-SECTION-NAME
+               MOVE 'COMMISSION_ADJUSTMENT' TO WS-DBE-TABLE-NAME
+               MOVE 'INSERT' TO WS-DBE-OPERATION
+               CALL 'COMDBEL0' USING SQLCA
+                                     WS-DBE-PROGRAM-NAME
+                                     WS-DBE-SECTION-NAME
+                                     WS-DBE-TABLE-NAME
+                                     WS-DBE-OPERATION
+                                     WS-DBE-RESULT-AREA
+               MOVE WS-DBE-RESULT-MSG TO WS-OUT-MESSAGE
+               GO TO 5000-EXIT
+           END-IF
+      *
+           MOVE WS-NEXT-ADJUST-ID TO WS-OUT-ADJUST-ID
+      *
+      *    A SPLIT-DEAL CORRECTION MOVES COMMISSION BETWEEN TWO
+      *    SALESPEOPLE ON THE SAME DEAL - GENERATE THE OFFSETTING
+      *    ENTRY FOR THE OTHER SALESPERSON SO THE CORRECTION NETS
+      *    TO ZERO ACROSS THE SPLIT INSTEAD OF ONLY TOUCHING ONE SIDE
+      *
+           IF WS-IN-ADJ-TYPE = 'SC'
+               PERFORM 5100-INSERT-OFFSETTING-ADJUSTMENT
+               IF WS-OUT-MESSAGE NOT = SPACES
+      *            THE OFFSETTING ENTRY FAILED - AN UNBALANCED SPLIT-
+      *            DEAL CORRECTION MUST NOT STAND ALONE, SO BACK OUT
+      *            THE PRIMARY ROW JUST INSERTED AND SKIP THE AUDIT/
+      *            SUCCESS PATH BELOW
+                   PERFORM 5110-BACKOUT-PRIMARY-ADJUSTMENT
+                   GO TO 5000-EXIT
+               END-IF
+           END-IF
+      *
+      *    AUDIT LOG
+      *
+           MOVE IO-USER TO WS-AUD-USER-ID
+           MOVE WS-PROGRAM-NAME TO WS-AUD-PROGRAM-ID
+           MOVE 'INS' TO WS-AUD-ACTION-TYPE
+           MOVE 'COMMISSION_ADJUSTMENT' TO WS-AUD-TABLE-NAME
+           MOVE WS-IN-SALESPERSON-ID TO WS-AUD-KEY-VALUE
+           STRING 'TYPE=' WS-IN-ADJ-TYPE
+                  ' PERIOD=' WS-IN-PAY-PERIOD
+                  DELIMITED BY SIZE
+                  INTO WS-AUD-OLD-VALUE
+           STRING 'AMOUNT=' WS-OUT-ADJ-AMOUNT
+                  ' APPROVED-BY=' WS-IN-APPROVED-BY
+                  DELIMITED BY SIZE
+                  INTO WS-AUD-NEW-VALUE
+           CALL 'COMLGEL0' USING WS-AUD-USER-ID
+                                 WS-AUD-PROGRAM-ID
+                                 WS-AUD-ACTION-TYPE
+                                 WS-AUD-TABLE-NAME
+                                 WS-AUD-KEY-VALUE
+                                 WS-AUD-OLD-VALUE
+                                 WS-AUD-NEW-VALUE
+                                 WS-AUD-RETURN-CODE
+                                 WS-AUD-ERROR-MSG
+      *
+           IF WS-OUT-MESSAGE = SPACES
+               MOVE 'COMMISSION ADJUSTMENT PROCESSED SUCCESSFULLY'
+                   TO WS-OUT-MESSAGE
+           END-IF
+           .
+       5000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    5100-INSERT-OFFSETTING-ADJUSTMENT - MIRROR ENTRY FOR THE  *
+      *    OTHER SALESPERSON NAMED ON A SPLIT-DEAL CORRECTION        *
+      ****************************************************************
+       5100-INSERT-OFFSETTING-ADJUSTMENT.
+      *
+           EXEC SQL
+               SELECT COALESCE(MAX(ADJUST_ID), 0) + 1
+               INTO   :WS-OFFSET-ADJUST-ID
+               FROM   AUTOSALE.COMMISSION_ADJUSTMENT
+           END-EXEC
+      *
+           COMPUTE WS-OFFSET-AMOUNT = WS-IN-ADJ-AMOUNT * -1
+      *
+           STRING 'OFFSET OF ADJUST_ID '
+                  WS-OUT-ADJUST-ID
+                  ' - ' WS-IN-ADJ-REASON
+                  DELIMITED BY SIZE
+               INTO WS-OFFSET-REASON
+      *
+           EXEC SQL
+               INSERT INTO AUTOSALE.COMMISSION_ADJUSTMENT
+                    ( ADJUST_ID
+                    , DEALER_CODE
+                    , SALESPERSON_ID
+                    , DEAL_NUMBER
+                    , ADJUST_TYPE
+                    , ADJUST_AMOUNT
+                    , ADJUST_REASON
+                    , SPLIT_SP_ID
+                    , PAY_PERIOD
+                    , APPROVED_BY
+                    , ADJUST_STATUS
+                    , REQUESTED_BY
+                    , REQUESTED_TS
+                    , APPROVED_TS
+                    )
+               VALUES
+                    ( :WS-OFFSET-ADJUST-ID
+                    , :WS-IN-DEALER-CODE
+                    , :WS-IN-SPLIT-SP-ID
+                    , :WS-IN-DEAL-NUMBER
+                    , :WS-IN-ADJ-TYPE
+                    , :WS-OFFSET-AMOUNT
+                    , :WS-OFFSET-REASON
+                    , :WS-IN-SALESPERSON-ID
+                    , :WS-IN-PAY-PERIOD
+                    , :WS-IN-APPROVED-BY
+                    , 'A'
+                    , :IO-USER
+                    , CURRENT TIMESTAMP
+                    , CURRENT TIMESTAMP
+                    )
+           END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               MOVE WS-PROGRAM-NAME TO WS-DBE-PROGRAM-NAME
+               MOVE '5100-INSERT-OFFSET' TO WS-DBE-SECTION-NAME
+               MOVE 'COMMISSION_ADJUSTMENT' TO WS-DBE-TABLE-NAME
+               MOVE 'INSERT' TO WS-DBE-OPERATION
+               CALL 'COMDBEL0' USING SQLCA
+                                     WS-DBE-PROGRAM-NAME
+                                     WS-DBE-SECTION-NAME
+                                     WS-DBE-TABLE-NAME
+                                     WS-DBE-OPERATION
+                                     WS-DBE-RESULT-AREA
+               MOVE WS-DBE-RESULT-MSG TO WS-OUT-MESSAGE
+           END-IF
+           .
+       5100-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    5110-BACKOUT-PRIMARY-ADJUSTMENT - THE OFFSETTING ENTRY    *
+      *    COULD NOT BE INSERTED, SO DELETE THE PRIMARY COMMISSION_  *
+      *    ADJUSTMENT ROW 5000 JUST COMMITTED RATHER THAN LEAVE A    *
+      *    ONE-SIDED SPLIT-DEAL CORRECTION ON FILE                   *
+      ****************************************************************
+       5110-BACKOUT-PRIMARY-ADJUSTMENT.
+      *
+           MOVE WS-OUT-MESSAGE TO WS-OFFSET-FAIL-MSG
+      *
+           EXEC SQL
+               DELETE FROM AUTOSALE.COMMISSION_ADJUSTMENT
+               WHERE  ADJUST_ID = :WS-NEXT-ADJUST-ID
+           END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               STRING WS-OFFSET-FAIL-MSG(1:60)
+                      ' - BACKOUT OF PRIMARY ADJUST_ID ALSO FAILED'
+                   DELIMITED BY SIZE
+                   INTO WS-OUT-MESSAGE
+           ELSE
+               MOVE WS-OFFSET-FAIL-MSG TO WS-OUT-MESSAGE
+           END-IF
+           .
+       5110-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    6000-SEND-OUTPUT                                          *
+      ****************************************************************
+       6000-SEND-OUTPUT.
+      *
+           COMPUTE WS-OUT-LL =
+               FUNCTION LENGTH(WS-OUTPUT-MSG)
+           MOVE +0 TO WS-OUT-ZZ
+      *
+           CALL 'CBLTDLI' USING WS-ISRT
+                                IO-PCB
+                                WS-OUTPUT-MSG
+           .
+      ****************************************************************
+      * END OF CMMADJT0                                              *
+      ****************************************************************
