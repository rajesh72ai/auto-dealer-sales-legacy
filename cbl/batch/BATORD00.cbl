@@ -0,0 +1,431 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATORD00.
+      ****************************************************************
+      * PROGRAM:    BATORD00                                         *
+      * SYSTEM:     AUTOSALES - AUTOMOTIVE DEALER SALES & REPORTING  *
+      * MODULE:     BAT - BATCH PROCESSING                           *
+      * AUTHOR:     AUTOSALES DEVELOPMENT TEAM                       *
+      * DATE:       2026-08-09                                       *
+      * REGION:     BMP (BATCH MESSAGE PROCESSING)                   *
+      *                                                              *
+      * PURPOSE:    LOW-STOCK AUTO-REORDER SUGGESTION FEED. SCANS    *
+      *             STOCK_POSITION FOR THE SAME BELOW-REORDER-POINT  *
+      *             CONDITION DISPLAYED ONLINE BY STKALRT0, AND      *
+      *             WRITES A DAILY EXTRACT OF SUGGESTED REORDER      *
+      *             QUANTITIES - GROUPED BY DEALER - FORMATTED FOR   *
+      *             SUBMISSION TO THE MANUFACTURER ORDERING SYSTEM.  *
+      *             DEFICIT AND SUGGESTED ORDER QUANTITY ARE         *
+      *             COMPUTED THE SAME WAY AS STKALRT0:               *
+      *               DEFICIT      = REORDER_POINT - ON_HAND_COUNT   *
+      *               SUGGEST_QTY  = DEFICIT + SAFETY STOCK (2)      *
+      *                                                              *
+      * INPUT:      AUTOSALE.STOCK_POSITION                          *
+      *             (ON_HAND_COUNT < REORDER_POINT)                  *
+      *                                                              *
+      * TABLES:     AUTOSALE.STOCK_POSITION  (READ)                  *
+      *             AUTOSALE.MODEL_MASTER    (READ)                  *
+      *                                                              *
+      * OUTPUT:     REORDFILE DD - PIPE-DELIMITED REORDER EXTRACT,   *
+      *                             GROUPED/SORTED BY DEALER         *
+      *                                                              *
+      * CALLS:      COMCKPL0 - CHECKPOINT/RESTART                    *
+      *             COMDBEL0 - DB2 ERROR HANDLER                     *
+      *             COMLGEL0 - LOGGING UTILITY                       *
+      *                                                              *
+      * CHECKPOINT: EVERY 500 STOCK POSITIONS VIA CALL 'COMCKPL0'    *
+      *                                                              *
+      * CHANGE LOG:                                                  *
+      *   2026-08-09  INITIAL CREATION                               *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REORDER-FILE
+               ASSIGN TO REORDFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REORDFILE-STATUS.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+       FD  REORDER-FILE
+           RECORDING MODE IS V
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 20 TO 200 CHARACTERS.
+       01  REORDER-RECORD                PIC X(200).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-MODULE-ID                  PIC X(08) VALUE 'BATORD00'.
+      *
+       01  WS-REORDFILE-STATUS           PIC X(02) VALUE SPACES.
+      *
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+      *    CHECKPOINT AREA
+           COPY WSCKPT00.
+      *
+      *    PROCESSING COUNTERS
+      *
+       01  WS-COUNTERS.
+           05  WS-STOCK-COUNT            PIC S9(09) COMP-3 VALUE +0.
+           05  WS-WRITE-COUNT            PIC S9(09) COMP-3 VALUE +0.
+           05  WS-ERROR-COUNT            PIC S9(09) COMP-3 VALUE +0.
+           05  WS-CHECKPOINT-INTERVAL    PIC S9(07) COMP-3 VALUE +500.
+      *
+      *    EOF FLAG
+      *
+       01  WS-EOF-STOCK                  PIC X(01) VALUE 'N'.
+           88  WS-STOCK-DONE                       VALUE 'Y'.
+      *
+      *    SAFETY STOCK CONSTANT (UNITS ABOVE REORDER POINT) -
+      *    SAME VALUE AS THE ONLINE STKALRT0 ALERT QUERY
+      *
+       01  WS-SAFETY-STOCK               PIC S9(04) COMP VALUE +2.
+      *
+      *    CURRENT DATE
+      *
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURR-YYYY              PIC 9(04).
+           05  WS-CURR-MM                PIC 9(02).
+           05  WS-CURR-DD                PIC 9(02).
+           05  FILLER                    PIC X(13).
+      *
+       01  WS-TODAY-DATE                 PIC X(10) VALUE SPACES.
+       01  WS-CURRENT-TIMESTAMP          PIC X(26) VALUE SPACES.
+      *
+      *    HOST VARIABLES - STOCK POSITION / MODEL MASTER CURSOR
+      *
+       01  WS-HV-STOCK.
+           05  WS-HV-DEALER-CODE         PIC X(05).
+           05  WS-HV-MODEL-YEAR          PIC S9(04) COMP.
+           05  WS-HV-MAKE-CODE           PIC X(03).
+           05  WS-HV-MODEL-CODE          PIC X(06).
+           05  WS-HV-ON-HAND             PIC S9(04) COMP.
+           05  WS-HV-REORDER-PT          PIC S9(04) COMP.
+           05  WS-HV-MODEL-NAME.
+               49  WS-HV-MODEL-NAME-LN   PIC S9(04) COMP.
+               49  WS-HV-MODEL-NAME-TX   PIC X(40).
+      *
+      *    DISPLAY FORMS OF BINARY FIELDS FOR STRING / OUTPUT
+      *
+       01  WS-DISPLAY-FIELDS.
+           05  WS-DSP-MODEL-YEAR         PIC 9(04).
+           05  WS-DSP-ON-HAND            PIC Z(4)9.
+           05  WS-DSP-REORDER-PT         PIC Z(4)9.
+           05  WS-DSP-DEFICIT            PIC Z(4)9.
+           05  WS-DSP-SUGGEST-QTY        PIC Z(4)9.
+      *
+      *    WORK FIELDS FOR DEFICIT / SUGGESTED ORDER QTY
+      *
+       01  WS-DEFICIT-WORK               PIC S9(04) COMP VALUE +0.
+       01  WS-SUGGEST-QTY-WORK           PIC S9(04) COMP VALUE +0.
+      *
+      *    OUTPUT BUFFER
+      *
+       01  WS-OUT-BUFFER                 PIC X(200) VALUE SPACES.
+      *
+      *    DB2 ERROR FIELDS
+      *
+       01  WS-DB2-ERROR-INFO.
+           05  WS-DB2-PROGRAM            PIC X(08) VALUE 'BATORD00'.
+           05  WS-DB2-PARAGRAPH          PIC X(30) VALUE SPACES.
+           05  WS-DB2-SQLCODE            PIC S9(09) COMP VALUE +0.
+      *
+       01  WS-LOG-MESSAGE                PIC X(120) VALUE SPACES.
+      *
+      *    DB2 CURSOR - LOW STOCK, GROUPED/SORTED BY DEALER SO THE
+      *    EXTRACT IS ALREADY IN SUBMISSION ORDER FOR THE
+      *    MANUFACTURER ORDERING SYSTEM
+      *
+           EXEC SQL DECLARE CSR_LOW_STOCK CURSOR FOR
+               SELECT S.DEALER_CODE
+                    , S.MODEL_YEAR
+                    , S.MAKE_CODE
+                    , S.MODEL_CODE
+                    , S.ON_HAND_COUNT
+                    , S.REORDER_POINT
+                    , M.MODEL_NAME
+               FROM   AUTOSALE.STOCK_POSITION S
+               JOIN   AUTOSALE.MODEL_MASTER   M
+                 ON   S.MODEL_YEAR = M.MODEL_YEAR
+                AND   S.MAKE_CODE  = M.MAKE_CODE
+                AND   S.MODEL_CODE = M.MODEL_CODE
+               WHERE  S.ON_HAND_COUNT < S.REORDER_POINT
+               ORDER BY S.DEALER_CODE
+                      , S.MAKE_CODE
+                      , S.MODEL_CODE
+           END-EXEC
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAIN-CONTROL.
+      *
+           DISPLAY 'BATORD00: LOW STOCK AUTO-REORDER FEED - START'
+      *
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-OPEN-FILES
+      *
+           IF WS-REORDFILE-STATUS = '00'
+               PERFORM 2500-WRITE-HEADER
+               PERFORM 3000-PROCESS-LOW-STOCK
+               PERFORM 8000-FINAL-CHECKPOINT
+           END-IF
+      *
+           PERFORM 9000-CLOSE-FILES
+      *
+           DISPLAY 'BATORD00: PROCESSING COMPLETE'
+           DISPLAY 'BATORD00:   LOW STOCK MODELS      = '
+                   WS-STOCK-COUNT
+           DISPLAY 'BATORD00:   RECORDS WRITTEN        = '
+                   WS-WRITE-COUNT
+           DISPLAY 'BATORD00:   ERRORS                 = '
+                   WS-ERROR-COUNT
+      *
+           STOP RUN.
+      *
+      ****************************************************************
+      *    1000-INITIALIZE                                           *
+      ****************************************************************
+       1000-INITIALIZE.
+      *
+           MOVE FUNCTION CURRENT-DATE(1:8)
+               TO WS-CURRENT-DATE-DATA
+      *
+           STRING WS-CURR-YYYY '-'
+                  WS-CURR-MM   '-'
+                  WS-CURR-DD
+                  DELIMITED BY SIZE
+                  INTO WS-TODAY-DATE
+      *
+           MOVE WS-TODAY-DATE TO WS-CURRENT-TIMESTAMP
+      *
+           MOVE WS-MODULE-ID TO WS-CHKP-PROGRAM-ID
+           MOVE +500 TO WS-CHECKPOINT-FREQ
+      *
+           INITIALIZE WS-COUNTERS
+      *
+           DISPLAY 'BATORD00: PROCESSING DATE  = ' WS-TODAY-DATE
+      *
+      *    CHECK FOR RESTART
+      *
+           CALL 'COMCKPL0' USING WS-CHECKPOINT-CONTROL
+                                 WS-RESTART-CONTROL
+                                 WS-CHECKPOINT-AREA
+      *
+           IF WS-IS-RESTART
+               DISPLAY 'BATORD00: RESTARTING FROM KEY = '
+                       WS-RESTART-KEY
+               MOVE WS-CHKP-RECORDS-IN  TO WS-STOCK-COUNT
+               MOVE WS-CHKP-RECORDS-OUT TO WS-WRITE-COUNT
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    2000-OPEN-FILES                                           *
+      ****************************************************************
+       2000-OPEN-FILES.
+      *
+           OPEN OUTPUT REORDER-FILE
+      *
+           IF WS-REORDFILE-STATUS NOT = '00'
+               DISPLAY 'BATORD00: ERROR OPENING REORDFILE - '
+                       WS-REORDFILE-STATUS
+               MOVE 'OPEN-REORDFILE'
+                   TO WS-LOG-MESSAGE
+               CALL 'COMLGEL0' USING WS-MODULE-ID
+                                     WS-LOG-MESSAGE
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    2500-WRITE-HEADER                                         *
+      ****************************************************************
+       2500-WRITE-HEADER.
+      *
+           INITIALIZE WS-OUT-BUFFER
+           STRING
+               'DEALER_CODE|MODEL_YEAR|MAKE_CODE|MODEL_CODE'
+               '|MODEL_NAME|ON_HAND|REORDER_PT|DEFICIT'
+               '|SUGGEST_QTY|EXTRACT_DATE'
+               DELIMITED BY SIZE
+               INTO WS-OUT-BUFFER
+      *
+           WRITE REORDER-RECORD FROM WS-OUT-BUFFER
+           .
+      *
+      ****************************************************************
+      *    3000-PROCESS-LOW-STOCK                                    *
+      ****************************************************************
+       3000-PROCESS-LOW-STOCK.
+      *
+           EXEC SQL OPEN CSR_LOW_STOCK END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               DISPLAY 'BATORD00: ERROR OPENING LOW STOCK CURSOR - '
+                       SQLCODE
+               MOVE '3000-OPEN' TO WS-DB2-PARAGRAPH
+               MOVE SQLCODE TO WS-DB2-SQLCODE
+               CALL 'COMDBEL0' USING WS-DB2-ERROR-INFO
+                                     SQLCA
+               GO TO 3000-EXIT
+           END-IF
+      *
+           MOVE 'N' TO WS-EOF-STOCK
+      *
+           PERFORM UNTIL WS-STOCK-DONE
+               EXEC SQL FETCH CSR_LOW_STOCK
+                   INTO :WS-HV-DEALER-CODE
+                      , :WS-HV-MODEL-YEAR
+                      , :WS-HV-MAKE-CODE
+                      , :WS-HV-MODEL-CODE
+                      , :WS-HV-ON-HAND
+                      , :WS-HV-REORDER-PT
+                      , :WS-HV-MODEL-NAME
+               END-EXEC
+      *
+               EVALUATE SQLCODE
+                   WHEN +0
+                       ADD +1 TO WS-STOCK-COUNT
+                       PERFORM 5000-WRITE-REORDER-RECORD
+                       PERFORM 7000-CHECK-CHECKPOINT
+                   WHEN +100
+                       SET WS-STOCK-DONE TO TRUE
+                   WHEN OTHER
+                       DISPLAY 'BATORD00: DB2 ERROR ON LOW STOCK - '
+                               SQLCODE
+                       SET WS-STOCK-DONE TO TRUE
+               END-EVALUATE
+           END-PERFORM
+      *
+           EXEC SQL CLOSE CSR_LOW_STOCK END-EXEC
+           .
+       3000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    5000-WRITE-REORDER-RECORD                                 *
+      ****************************************************************
+       5000-WRITE-REORDER-RECORD.
+      *
+           MOVE WS-HV-MODEL-YEAR  TO WS-DSP-MODEL-YEAR
+           MOVE WS-HV-ON-HAND     TO WS-DSP-ON-HAND
+           MOVE WS-HV-REORDER-PT  TO WS-DSP-REORDER-PT
+      *
+      *    DEFICIT = REORDER_POINT - ON_HAND
+      *
+           COMPUTE WS-DEFICIT-WORK =
+               WS-HV-REORDER-PT - WS-HV-ON-HAND
+           MOVE WS-DEFICIT-WORK TO WS-DSP-DEFICIT
+      *
+      *    SUGGESTED ORDER = REORDER_POINT - ON_HAND + SAFETY_STOCK
+      *
+           COMPUTE WS-SUGGEST-QTY-WORK =
+               WS-DEFICIT-WORK + WS-SAFETY-STOCK
+           IF WS-SUGGEST-QTY-WORK < +1
+               MOVE +1 TO WS-SUGGEST-QTY-WORK
+           END-IF
+           MOVE WS-SUGGEST-QTY-WORK TO WS-DSP-SUGGEST-QTY
+      *
+           INITIALIZE WS-OUT-BUFFER
+           STRING
+               WS-HV-DEALER-CODE         '|'
+               WS-DSP-MODEL-YEAR         '|'
+               WS-HV-MAKE-CODE           '|'
+               WS-HV-MODEL-CODE          '|'
+               WS-HV-MODEL-NAME-TX(1:25) '|'
+               WS-DSP-ON-HAND            '|'
+               WS-DSP-REORDER-PT         '|'
+               WS-DSP-DEFICIT            '|'
+               WS-DSP-SUGGEST-QTY        '|'
+               WS-TODAY-DATE
+               DELIMITED BY SIZE
+               INTO WS-OUT-BUFFER
+      *
+           WRITE REORDER-RECORD FROM WS-OUT-BUFFER
+      *
+           IF WS-REORDFILE-STATUS = '00'
+               ADD +1 TO WS-WRITE-COUNT
+           ELSE
+               DISPLAY 'BATORD00: WRITE ERROR - '
+                       WS-REORDFILE-STATUS
+               ADD +1 TO WS-ERROR-COUNT
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    7000-CHECK-CHECKPOINT                                     *
+      ****************************************************************
+       7000-CHECK-CHECKPOINT.
+      *
+           ADD +1 TO WS-RECORDS-SINCE-CHKP
+      *
+           IF WS-RECORDS-SINCE-CHKP >= WS-CHECKPOINT-INTERVAL
+               PERFORM 7500-TAKE-CHECKPOINT
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    7500-TAKE-CHECKPOINT                                      *
+      ****************************************************************
+       7500-TAKE-CHECKPOINT.
+      *
+           MOVE WS-STOCK-COUNT   TO WS-CHKP-RECORDS-IN
+           MOVE WS-WRITE-COUNT   TO WS-CHKP-RECORDS-OUT
+           MOVE WS-ERROR-COUNT   TO WS-CHKP-RECORDS-ERR
+           MOVE WS-HV-DEALER-CODE
+                                 TO WS-CHKP-LAST-KEY
+           MOVE WS-CURRENT-TIMESTAMP
+                                 TO WS-CHKP-TIMESTAMP
+      *
+           EXEC SQL COMMIT END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               DISPLAY 'BATORD00: COMMIT FAILED - ' SQLCODE
+               MOVE '7500-COMMIT' TO WS-DB2-PARAGRAPH
+               MOVE SQLCODE TO WS-DB2-SQLCODE
+               CALL 'COMDBEL0' USING WS-DB2-ERROR-INFO
+                                     SQLCA
+           END-IF
+      *
+           CALL 'COMCKPL0' USING WS-CHECKPOINT-CONTROL
+                                 WS-RESTART-CONTROL
+                                 WS-CHECKPOINT-AREA
+      *
+           ADD +1 TO WS-CHECKPOINT-COUNT
+           MOVE +0 TO WS-RECORDS-SINCE-CHKP
+      *
+           DISPLAY 'BATORD00: CHECKPOINT #'
+                   WS-CHECKPOINT-COUNT
+                   ' AT STOCK ROW ' WS-STOCK-COUNT
+           .
+      *
+      ****************************************************************
+      *    8000-FINAL-CHECKPOINT                                     *
+      ****************************************************************
+       8000-FINAL-CHECKPOINT.
+      *
+           IF WS-RECORDS-SINCE-CHKP > 0
+               PERFORM 7500-TAKE-CHECKPOINT
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    9000-CLOSE-FILES                                          *
+      ****************************************************************
+       9000-CLOSE-FILES.
+      *
+           CLOSE REORDER-FILE
+      *
+           IF WS-REORDFILE-STATUS NOT = '00'
+               DISPLAY 'BATORD00: ERROR CLOSING REORDFILE - '
+                       WS-REORDFILE-STATUS
+           END-IF
+           .
+      ****************************************************************
+      * END OF BATORD00                                              *
+      ****************************************************************
