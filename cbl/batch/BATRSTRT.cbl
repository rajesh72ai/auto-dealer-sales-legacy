@@ -24,6 +24,12 @@
       *                                                              *
       * CHANGE LOG:                                                  *
       *   2026-03-29  INITIAL CREATION                               *
+      *   2026-08-09  ADDED LIST MODE - BLANK PROGRAM ID + ACTION    *
+      *               'LIST' SCANS BATCH_CHECKPOINT AND             *
+      *               RESTART_CONTROL FOR ABENDED ('A') AND STUCK   *
+      *               IN-PROGRESS ('P') JOBS SO OPERATIONS CAN SEE  *
+      *               THE FULL BLAST RADIUS BEFORE RESETTING ANY    *
+      *               ONE JOB.                                      *
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -65,6 +71,8 @@
        01  WS-SYSPRINT-STATUS            PIC X(02) VALUE SPACES.
       *
            EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+           COPY DCLSYSCF.
       *
       *    CONTROL CARD LAYOUT
       *
@@ -75,8 +83,68 @@
                88  WS-ACTION-DISPLAY               VALUE 'DISP '.
                88  WS-ACTION-RESET                 VALUE 'RESET'.
                88  WS-ACTION-COMPLETE              VALUE 'COMPL'.
+               88  WS-ACTION-LIST                  VALUE 'LIST '.
            05  FILLER                    PIC X(66).
       *
+      *    STUCK-JOB AGE THRESHOLD (MINUTES) FOR LIST MODE
+      *
+       01  WS-STUCK-MINUTES              PIC S9(09) COMP VALUE +120.
+       01  WS-HV-STUCK-MINUTES           PIC S9(09) COMP VALUE +120.
+      *
+      *    HOST VARIABLES - LIST MODE (RESTART_CONTROL)
+      *
+       01  WS-HV-RST-LIST.
+           05  WS-HV-RST-JOB-NAME        PIC X(08).
+           05  WS-HV-RST-STATUS          PIC X(01).
+           05  WS-HV-RST-STARTED-TS      PIC X(26).
+           05  WS-HV-RST-CHECKPOINT-TS   PIC X(26).
+           05  WS-HV-RST-RECORDS         PIC S9(09) COMP.
+           05  WS-HV-RST-LAST-KEY        PIC X(30).
+      *
+      *    HOST VARIABLES - LIST MODE (BATCH_CHECKPOINT)
+      *
+       01  WS-HV-CKPT-LIST.
+           05  WS-HV-CKPT-LIST-PGM       PIC X(08).
+           05  WS-HV-CKPT-LIST-TS        PIC X(26).
+           05  WS-HV-CKPT-LIST-IN        PIC S9(09) COMP.
+           05  WS-HV-CKPT-LIST-OUT       PIC S9(09) COMP.
+           05  WS-HV-CKPT-LIST-ERR       PIC S9(09) COMP.
+           05  WS-HV-CKPT-LIST-STATUS    PIC X(02).
+      *
+      *    LIST MODE COUNTERS
+      *
+       01  WS-ATTENTION-COUNT            PIC S9(04) COMP VALUE +0.
+       01  WS-RST-ATTN-EOF               PIC X(01) VALUE 'N'.
+           88  WS-RST-ATTN-DONE                    VALUE 'Y'.
+       01  WS-CKPT-ATTN-EOF              PIC X(01) VALUE 'N'.
+           88  WS-CKPT-ATTN-DONE                   VALUE 'Y'.
+      *
+      *    LIST MODE REPORT LINES
+      *
+       01  WS-RPT-LIST-HEADER.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  FILLER                    PIC X(10) VALUE 'JOB/PGM '.
+           05  FILLER                    PIC X(04) VALUE 'ST  '.
+           05  FILLER                    PIC X(22)
+               VALUE 'STARTED             '.
+           05  FILLER                    PIC X(22)
+               VALUE 'LAST CHECKPOINT     '.
+           05  FILLER                    PIC X(12) VALUE 'RECORDS   '.
+           05  FILLER                    PIC X(30)
+               VALUE 'LAST KEY VALUE'.
+           05  FILLER                    PIC X(31) VALUE SPACES.
+      *
+       01  WS-RPT-LIST-DETAIL.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  WS-RL-JOB                 PIC X(10).
+           05  WS-RL-STATUS              PIC X(04).
+           05  WS-RL-STARTED             PIC X(22).
+           05  WS-RL-CHECKPOINT          PIC X(22).
+           05  WS-RL-RECORDS             PIC Z(8)9.
+           05  FILLER                    PIC X(03) VALUE SPACES.
+           05  WS-RL-LAST-KEY            PIC X(30).
+           05  FILLER                    PIC X(31) VALUE SPACES.
+      *
       *    EOF FLAG
       *
        01  WS-EOF-FLAG                   PIC X(01) VALUE 'N'.
@@ -227,7 +295,11 @@
                    ADD +1 TO WS-CARDS-READ
       *
                    IF WS-CC-PROGRAM-ID = SPACES
-                       DISPLAY 'BATRSTRT: BLANK CARD - SKIPPED'
+                       IF WS-ACTION-LIST
+                           PERFORM 7000-LIST-ATTENTION-NEEDED
+                       ELSE
+                           DISPLAY 'BATRSTRT: BLANK CARD - SKIPPED'
+                       END-IF
                    ELSE
                        EVALUATE TRUE
                            WHEN WS-ACTION-DISPLAY
@@ -426,6 +498,219 @@
            .
       *
       ****************************************************************
+      *    7000-LIST-ATTENTION-NEEDED                                *
+      *    BLANK PROGRAM ID + ACTION 'LIST' - SCAN RESTART_CONTROL   *
+      *    AND BATCH_CHECKPOINT FOR EVERY JOB IN 'A' (ABENDED)       *
+      *    STATUS, OR 'P' (IN-PROGRESS) PAST THE STUCK-JOB AGE       *
+      *    THRESHOLD, SO OPERATIONS CAN SEE THE FULL LIST BEFORE     *
+      *    RESETTING ANY ONE JOB.                                    *
+      ****************************************************************
+       7000-LIST-ATTENTION-NEEDED.
+      *
+           PERFORM 7100-GET-STUCK-THRESHOLD
+      *
+           WRITE REPORT-RECORD FROM WS-RPT-SEPARATOR
+               AFTER ADVANCING 2
+           MOVE 'JOBS NEEDING ATTENTION:' TO WS-RD-LABEL
+           MOVE SPACES TO WS-RD-VALUE
+           WRITE REPORT-RECORD FROM WS-RPT-DETAIL
+               AFTER ADVANCING 1
+           WRITE REPORT-RECORD FROM WS-RPT-LIST-HEADER
+               AFTER ADVANCING 2
+      *
+           PERFORM 7200-LIST-RESTART-CONTROL
+           PERFORM 7300-LIST-BATCH-CHECKPOINT
+      *
+           WRITE REPORT-RECORD FROM WS-RPT-SEPARATOR
+               AFTER ADVANCING 1
+           MOVE 'TOTAL JOBS NEEDING ATTENTION:' TO WS-RD-LABEL
+           MOVE WS-ATTENTION-COUNT TO WS-DISP-CKPT-SEQ
+           MOVE WS-DISP-CKPT-SEQ TO WS-RD-VALUE
+           WRITE REPORT-RECORD FROM WS-RPT-DETAIL
+               AFTER ADVANCING 1
+      *
+           ADD +1 TO WS-ACTIONS-TAKEN
+      *
+           DISPLAY 'BATRSTRT: LIST MODE - '
+                   WS-ATTENTION-COUNT ' JOB(S) NEEDING ATTENTION'
+           .
+      *
+      ****************************************************************
+      *    7100-GET-STUCK-THRESHOLD - STUCK-JOB AGE FROM CONFIG      *
+      ****************************************************************
+       7100-GET-STUCK-THRESHOLD.
+      *
+           MOVE +120 TO WS-STUCK-MINUTES
+      *
+           EXEC SQL
+               SELECT CONFIG_VALUE
+               INTO  :CONFIG-VALUE
+               FROM  AUTOSALE.SYSTEM_CONFIG
+               WHERE CONFIG_KEY = 'BATRSTRT_STUCK_MINUTES'
+           END-EXEC
+      *
+           IF SQLCODE = +0
+               COMPUTE WS-HV-STUCK-MINUTES =
+                   FUNCTION NUMVAL(CONFIG-VALUE-TX(
+                       1:CONFIG-VALUE-LN))
+               MOVE WS-HV-STUCK-MINUTES TO WS-STUCK-MINUTES
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    7200-LIST-RESTART-CONTROL - ABENDED/STUCK RESTART_CONTROL *
+      ****************************************************************
+       7200-LIST-RESTART-CONTROL.
+      *
+           EXEC SQL
+               DECLARE CSR_RST_ATTENTION CURSOR FOR
+               SELECT JOB_NAME
+                    , STATUS
+                    , STARTED_TS
+                    , CHECKPOINT_TS
+                    , RECORDS_PROCESSED
+                    , LAST_KEY_VALUE
+               FROM   AUTOSALE.RESTART_CONTROL
+               WHERE  STATUS = 'A'
+                  OR (STATUS = 'P'
+                 AND  CHECKPOINT_TS <
+                      CURRENT TIMESTAMP - :WS-HV-STUCK-MINUTES MINUTES)
+               ORDER BY STARTED_TS
+               WITH UR
+           END-EXEC
+      *
+           EXEC SQL OPEN CSR_RST_ATTENTION END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               DISPLAY 'BATRSTRT: ERROR OPENING RESTART CURSOR - '
+                       SQLCODE
+               GO TO 7200-EXIT
+           END-IF
+      *
+           MOVE 'N' TO WS-RST-ATTN-EOF
+      *
+           PERFORM UNTIL WS-RST-ATTN-DONE
+               EXEC SQL
+                   FETCH CSR_RST_ATTENTION
+                   INTO  :WS-HV-RST-JOB-NAME
+                       , :WS-HV-RST-STATUS
+                       , :WS-HV-RST-STARTED-TS
+                       , :WS-HV-RST-CHECKPOINT-TS
+                       , :WS-HV-RST-RECORDS
+                       , :WS-HV-RST-LAST-KEY
+               END-EXEC
+      *
+               EVALUATE SQLCODE
+                   WHEN +0
+                       PERFORM 7210-WRITE-RST-DETAIL
+                   WHEN +100
+                       SET WS-RST-ATTN-DONE TO TRUE
+                   WHEN OTHER
+                       DISPLAY
+                       'BATRSTRT: DB2 ERROR ON RESTART FETCH - '
+                               SQLCODE
+                       SET WS-RST-ATTN-DONE TO TRUE
+               END-EVALUATE
+           END-PERFORM
+      *
+           EXEC SQL CLOSE CSR_RST_ATTENTION END-EXEC
+           .
+       7200-EXIT.
+           EXIT.
+      *
+       7210-WRITE-RST-DETAIL.
+      *
+           MOVE WS-HV-RST-JOB-NAME    TO WS-RL-JOB
+           MOVE WS-HV-RST-STATUS      TO WS-RL-STATUS
+           MOVE WS-HV-RST-STARTED-TS  TO WS-RL-STARTED
+           MOVE WS-HV-RST-CHECKPOINT-TS
+                                       TO WS-RL-CHECKPOINT
+           MOVE WS-HV-RST-RECORDS     TO WS-RL-RECORDS
+           MOVE WS-HV-RST-LAST-KEY    TO WS-RL-LAST-KEY
+      *
+           WRITE REPORT-RECORD FROM WS-RPT-LIST-DETAIL
+               AFTER ADVANCING 1
+      *
+           ADD +1 TO WS-ATTENTION-COUNT
+           .
+      *
+      ****************************************************************
+      *    7300-LIST-BATCH-CHECKPOINT - ABENDED/STUCK CHECKPOINTS    *
+      ****************************************************************
+       7300-LIST-BATCH-CHECKPOINT.
+      *
+           EXEC SQL
+               DECLARE CSR_CKPT_ATTENTION CURSOR FOR
+               SELECT PROGRAM_ID
+                    , CHECKPOINT_TIMESTAMP
+                    , RECORDS_IN
+                    , RECORDS_OUT
+                    , RECORDS_ERROR
+                    , CHECKPOINT_STATUS
+               FROM   AUTOSALE.BATCH_CHECKPOINT
+               WHERE  CHECKPOINT_STATUS = 'A'
+                  OR (CHECKPOINT_STATUS = 'P'
+                 AND  CHECKPOINT_TIMESTAMP <
+                      CURRENT TIMESTAMP - :WS-HV-STUCK-MINUTES MINUTES)
+               ORDER BY CHECKPOINT_TIMESTAMP
+               WITH UR
+           END-EXEC
+      *
+           EXEC SQL OPEN CSR_CKPT_ATTENTION END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               DISPLAY 'BATRSTRT: ERROR OPENING CHECKPOINT CURSOR - '
+                       SQLCODE
+               GO TO 7300-EXIT
+           END-IF
+      *
+           MOVE 'N' TO WS-CKPT-ATTN-EOF
+      *
+           PERFORM UNTIL WS-CKPT-ATTN-DONE
+               EXEC SQL
+                   FETCH CSR_CKPT_ATTENTION
+                   INTO  :WS-HV-CKPT-LIST-PGM
+                       , :WS-HV-CKPT-LIST-TS
+                       , :WS-HV-CKPT-LIST-IN
+                       , :WS-HV-CKPT-LIST-OUT
+                       , :WS-HV-CKPT-LIST-ERR
+                       , :WS-HV-CKPT-LIST-STATUS
+               END-EXEC
+      *
+               EVALUATE SQLCODE
+                   WHEN +0
+                       PERFORM 7310-WRITE-CKPT-DETAIL
+                   WHEN +100
+                       SET WS-CKPT-ATTN-DONE TO TRUE
+                   WHEN OTHER
+                       DISPLAY
+                       'BATRSTRT: DB2 ERROR ON CHECKPOINT FETCH - '
+                               SQLCODE
+                       SET WS-CKPT-ATTN-DONE TO TRUE
+               END-EVALUATE
+           END-PERFORM
+      *
+           EXEC SQL CLOSE CSR_CKPT_ATTENTION END-EXEC
+           .
+       7300-EXIT.
+           EXIT.
+      *
+       7310-WRITE-CKPT-DETAIL.
+      *
+           MOVE WS-HV-CKPT-LIST-PGM   TO WS-RL-JOB
+           MOVE WS-HV-CKPT-LIST-STATUS TO WS-RL-STATUS
+           MOVE SPACES                TO WS-RL-STARTED
+           MOVE WS-HV-CKPT-LIST-TS    TO WS-RL-CHECKPOINT
+           MOVE WS-HV-CKPT-LIST-IN    TO WS-RL-RECORDS
+           MOVE 'IN/OUT/ERR: '        TO WS-RL-LAST-KEY
+      *
+           WRITE REPORT-RECORD FROM WS-RPT-LIST-DETAIL
+               AFTER ADVANCING 1
+      *
+           ADD +1 TO WS-ATTENTION-COUNT
+           .
+      *
+      ****************************************************************
       *    9000-CLOSE-FILES                                          *
       ****************************************************************
        9000-CLOSE-FILES.
