@@ -15,7 +15,18 @@
       *             FOR NEW MODELS. REJECTS WRITTEN TO REJFILE DD    *
       *             WITH REASON CODES.                               *
       *                                                              *
+      *             FEED TYPE IS SELECTED BY THE SYSIN CONTROL CARD  *
+      *             (COL 1-5 = FIXED OR EDI, DEFAULTS TO FIXED WHEN  *
+      *             SYSIN IS ABSENT). EDI FEEDS ARE READ FROM        *
+      *             EDIFILE AS EDI 856 ADVANCE SHIP NOTICE MESSAGES  *
+      *             AND ROUTED THROUGH COMEDIL0 - THE SAME PARSER    *
+      *             PLITRNS0 USES FOR CARRIER STATUS - BEFORE THE    *
+      *             PARSED VEHICLES ENTER THE NORMAL VALIDATE/       *
+      *             INSERT PIPELINE.                                 *
+      *                                                              *
       * INPUT:      INFILE  DD - FIXED-LENGTH ALLOCATION RECORDS     *
+      *             EDIFILE DD - EDI 856 ALLOCATION/SHIPMENT FEED    *
+      *             SYSIN   DD - CONTROL CARD (COL 1-5 FEED TYPE)    *
       *                                                              *
       * TABLES:     AUTOSALE.VEHICLE         (INSERT)                *
       *             AUTOSALE.MODEL_MASTER    (READ/UPDATE)           *
@@ -26,11 +37,15 @@
       * CALLS:      COMCKPL0 - CHECKPOINT/RESTART                    *
       *             COMDBEL0 - DB2 ERROR HANDLER                     *
       *             COMLGEL0 - LOGGING UTILITY                       *
+      *             COMEDIL0 - EDI FORMAT PARSER (EDI FEED ONLY)     *
       *                                                              *
       * CHECKPOINT: EVERY 500 RECORDS VIA CALL 'COMCKPL0'           *
       *                                                              *
       * CHANGE LOG:                                                  *
       *   2026-03-29  INITIAL CREATION                               *
+      *   2026-08-09  ADDED EDI 856 FEED SUPPORT SO A SECOND OEM     *
+      *               CAN SEND ITS ALLOCATION FEED AS EDI INSTEAD    *
+      *               OF HAND-CONVERTING IT TO OUR FIXED LAYOUT      *
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -48,6 +63,16 @@
                ASSIGN TO REJFILE
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-REJFILE-STATUS.
+      *
+           SELECT EDI-FILE
+               ASSIGN TO EDIFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EDIFILE-STATUS.
+      *
+           SELECT CONTROL-FILE
+               ASSIGN TO SYSIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SYSIN-STATUS.
       *
        DATA DIVISION.
       *
@@ -63,6 +88,22 @@
            BLOCK CONTAINS 0 RECORDS
            RECORD CONTAINS 410 CHARACTERS.
        01  REJECT-RECORD                 PIC X(410).
+      *
+      *    EDI 856 ALLOCATION/SHIPMENT FEED - ONE MESSAGE PER RECORD
+      *
+       FD  EDI-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 4096 CHARACTERS.
+       01  EDI-RECORD                    PIC X(4096).
+      *
+      *    FEED-TYPE CONTROL CARD
+      *
+       FD  CONTROL-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CONTROL-RECORD                PIC X(80).
       *
        WORKING-STORAGE SECTION.
       *
@@ -70,6 +111,21 @@
       *
        01  WS-INFILE-STATUS              PIC X(02) VALUE SPACES.
        01  WS-REJFILE-STATUS             PIC X(02) VALUE SPACES.
+       01  WS-EDIFILE-STATUS             PIC X(02) VALUE SPACES.
+       01  WS-SYSIN-STATUS               PIC X(02) VALUE SPACES.
+      *
+      *    FEED-TYPE CONTROL CARD
+      *
+       01  WS-CONTROL-CARD.
+           05  WS-CC-FEED-TYPE           PIC X(05) VALUE 'FIXED'.
+               88  WS-FEED-FIXED                   VALUE 'FIXED'.
+               88  WS-FEED-EDI                     VALUE 'EDI  '.
+           05  FILLER                    PIC X(75).
+      *
+      *    INPUT-FILE-OPENED-OK SWITCH
+      *
+       01  WS-INPUT-OK-FLAG              PIC X(01) VALUE 'N'.
+           88  WS-INPUT-OPENED-OK                  VALUE 'Y'.
       *
            EXEC SQL INCLUDE SQLCA END-EXEC.
       *
@@ -120,6 +176,47 @@
            05  WS-REJ-DATA              PIC X(400).
            05  WS-REJ-REASON            PIC X(10).
       *
+      *    EDI RAW MESSAGE WORK AREA
+      *
+       01  WS-EDI-RAW-MSG                PIC X(4096) VALUE SPACES.
+       01  WS-EDI-VEH-IDX                PIC S9(04) COMP VALUE +0.
+      *
+      *    EDI PARSER CALL FIELDS - LAYOUT MATCHES COMEDIL0 LINKAGE
+      *
+       01  WS-EDI-REQUEST.
+           05  WS-EDI-MSG-TYPE           PIC X(03).
+               88  WS-EDI-IS-214                   VALUE '214'.
+               88  WS-EDI-IS-856                   VALUE '856'.
+           05  WS-EDI-MSG-BUFFER         PIC X(4096).
+           05  WS-EDI-MSG-LENGTH         PIC S9(04) COMP.
+      *
+       01  WS-EDI-RESULT.
+           05  WS-EDI-RETURN-CODE        PIC S9(04) COMP.
+           05  WS-EDI-RETURN-MSG         PIC X(79).
+           05  WS-EDI-SEGMENT-COUNT      PIC S9(04) COMP.
+           05  WS-EDI-ERROR-COUNT        PIC S9(04) COMP.
+      *    214 DATA NOT USED BY THIS PROGRAM - KEPT FOR ALIGNMENT
+      *    WITH COMEDIL0'S LS-EDI-RESULT LAYOUT
+           05  FILLER                    PIC X(135).
+           05  WS-EDI-856-DATA.
+               10  WS-EDI-856-SHIPMENT-ID    PIC X(20).
+               10  WS-EDI-856-BOL            PIC X(20).
+               10  WS-EDI-856-SHIP-DATE      PIC X(08).
+               10  WS-EDI-856-CARRIER        PIC X(04).
+               10  WS-EDI-856-SCAC           PIC X(04).
+               10  WS-EDI-856-DEST-DEALER    PIC X(05).
+               10  WS-EDI-856-DEST-NAME      PIC X(35).
+               10  WS-EDI-856-VEH-COUNT      PIC S9(04) COMP.
+               10  WS-EDI-856-VEHICLES.
+                   15  WS-EDI-856-VEH-ENTRY  OCCURS 25 TIMES.
+                       20  WS-EDI-856-VEH-VIN    PIC X(17).
+                       20  WS-EDI-856-VEH-MAKE   PIC X(10).
+                       20  WS-EDI-856-VEH-MODEL  PIC X(20).
+                       20  WS-EDI-856-VEH-YEAR   PIC 9(04).
+           05  WS-EDI-ISA-CONTROL        PIC 9(09).
+           05  WS-EDI-GS-CONTROL         PIC 9(09).
+           05  WS-EDI-ST-CONTROL         PIC X(09).
+      *
       *    VALIDATION FLAGS
       *
        01  WS-VALIDATION.
@@ -180,7 +277,7 @@
            PERFORM 1000-INITIALIZE
            PERFORM 2000-OPEN-FILES
       *
-           IF  WS-INFILE-STATUS = '00'
+           IF  WS-INPUT-OPENED-OK
            AND WS-REJFILE-STATUS = '00'
                PERFORM 3000-PROCESS-INBOUND
                    UNTIL WS-END-OF-FILE
@@ -205,6 +302,8 @@
       *    1000-INITIALIZE                                           *
       ****************************************************************
        1000-INITIALIZE.
+      *
+           PERFORM 1200-READ-FEED-TYPE-CARD
       *
            MOVE FUNCTION CURRENT-DATE(1:8)
                TO WS-CURRENT-DATE-DATA
@@ -239,20 +338,65 @@
            .
       *
       ****************************************************************
+      *    1200-READ-FEED-TYPE-CARD - READ SYSIN CONTROL CARD        *
+      *    COL 1-5 = FIXED OR EDI. DEFAULTS TO FIXED WHEN SYSIN IS   *
+      *    ABSENT SO EXISTING JOBS NEED NO JCL CHANGE.                *
+      ****************************************************************
+       1200-READ-FEED-TYPE-CARD.
+      *
+           MOVE 'FIXED' TO WS-CC-FEED-TYPE
+      *
+           OPEN INPUT CONTROL-FILE
+      *
+           IF WS-SYSIN-STATUS = '00'
+               READ CONTROL-FILE INTO WS-CONTROL-CARD
+               IF WS-SYSIN-STATUS NOT = '00'
+                   MOVE 'FIXED' TO WS-CC-FEED-TYPE
+               END-IF
+               CLOSE CONTROL-FILE
+           END-IF
+      *
+           IF NOT WS-FEED-FIXED
+           AND NOT WS-FEED-EDI
+               MOVE 'FIXED' TO WS-CC-FEED-TYPE
+           END-IF
+      *
+           DISPLAY 'BATINB00: FEED TYPE = ' WS-CC-FEED-TYPE
+           .
+      *
+      ****************************************************************
       *    2000-OPEN-FILES                                           *
       ****************************************************************
        2000-OPEN-FILES.
       *
-           OPEN INPUT INBOUND-FILE
+           MOVE 'N' TO WS-INPUT-OK-FLAG
       *
-           IF WS-INFILE-STATUS NOT = '00'
-               DISPLAY 'BATINB00: ERROR OPENING INFILE - '
-                       WS-INFILE-STATUS
-               MOVE 'OPEN-INFILE'
-                   TO WS-LOG-MESSAGE
-               CALL 'COMLGEL0' USING WS-MODULE-ID
-                                     WS-LOG-MESSAGE
-           END-IF
+           EVALUATE TRUE
+               WHEN WS-FEED-EDI
+                   OPEN INPUT EDI-FILE
+                   IF WS-EDIFILE-STATUS = '00'
+                       MOVE 'Y' TO WS-INPUT-OK-FLAG
+                   ELSE
+                       DISPLAY 'BATINB00: ERROR OPENING EDIFILE - '
+                               WS-EDIFILE-STATUS
+                       MOVE 'OPEN-EDIFILE'
+                           TO WS-LOG-MESSAGE
+                       CALL 'COMLGEL0' USING WS-MODULE-ID
+                                             WS-LOG-MESSAGE
+                   END-IF
+               WHEN OTHER
+                   OPEN INPUT INBOUND-FILE
+                   IF WS-INFILE-STATUS = '00'
+                       MOVE 'Y' TO WS-INPUT-OK-FLAG
+                   ELSE
+                       DISPLAY 'BATINB00: ERROR OPENING INFILE - '
+                               WS-INFILE-STATUS
+                       MOVE 'OPEN-INFILE'
+                           TO WS-LOG-MESSAGE
+                       CALL 'COMLGEL0' USING WS-MODULE-ID
+                                             WS-LOG-MESSAGE
+                   END-IF
+           END-EVALUATE
       *
            OPEN OUTPUT REJECT-FILE
       *
@@ -267,9 +411,24 @@
            .
       *
       ****************************************************************
-      *    3000-PROCESS-INBOUND - READ AND PROCESS EACH RECORD      *
+      *    3000-PROCESS-INBOUND - DISPATCH TO THE READER FOR THE     *
+      *    FEED TYPE SELECTED ON THE SYSIN CONTROL CARD               *
       ****************************************************************
        3000-PROCESS-INBOUND.
+      *
+           EVALUATE TRUE
+               WHEN WS-FEED-EDI
+                   PERFORM 3100-PROCESS-EDI-FEED
+               WHEN OTHER
+                   PERFORM 3050-PROCESS-FIXED-FEED
+           END-EVALUATE
+           .
+      *
+      ****************************************************************
+      *    3050-PROCESS-FIXED-FEED - READ AND PROCESS ONE FIXED-     *
+      *    LENGTH ALLOCATION RECORD                                  *
+      ****************************************************************
+       3050-PROCESS-FIXED-FEED.
       *
            READ INBOUND-FILE INTO WS-INB-RECORD
       *
@@ -294,6 +453,100 @@
            .
       *
       ****************************************************************
+      *    3100-PROCESS-EDI-FEED - READ ONE EDI 856 MESSAGE AND      *
+      *    PARSE EVERY VEHICLE IT CARRIES                             *
+      ****************************************************************
+       3100-PROCESS-EDI-FEED.
+      *
+           MOVE SPACES TO WS-EDI-RAW-MSG
+           READ EDI-FILE INTO WS-EDI-RAW-MSG
+      *
+           EVALUATE WS-EDIFILE-STATUS
+               WHEN '00'
+                   ADD +1 TO WS-READ-COUNT
+                   PERFORM 3200-PARSE-EDI-MESSAGE
+                   PERFORM 7000-CHECK-CHECKPOINT
+               WHEN '10'
+                   SET WS-END-OF-FILE TO TRUE
+               WHEN OTHER
+                   DISPLAY 'BATINB00: EDI READ ERROR - '
+                           WS-EDIFILE-STATUS
+                   SET WS-END-OF-FILE TO TRUE
+           END-EVALUATE
+           .
+      *
+      ****************************************************************
+      *    3200-PARSE-EDI-MESSAGE - CALL COMEDIL0 TO PARSE THE EDI   *
+      *    856 ADVANCE SHIP NOTICE, THEN FEED EACH VEHICLE ON IT     *
+      *    THROUGH THE NORMAL VALIDATE/INSERT PIPELINE                *
+      ****************************************************************
+       3200-PARSE-EDI-MESSAGE.
+      *
+           MOVE SPACES TO WS-EDI-MSG-BUFFER
+           MOVE WS-EDI-RAW-MSG TO WS-EDI-MSG-BUFFER
+           MOVE '856' TO WS-EDI-MSG-TYPE
+           COMPUTE WS-EDI-MSG-LENGTH =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-EDI-RAW-MSG))
+      *
+           CALL 'COMEDIL0' USING WS-EDI-REQUEST
+                                 WS-EDI-RESULT
+      *
+           IF WS-EDI-RETURN-CODE NOT = +0
+               DISPLAY 'BATINB00: EDI PARSE ERROR - '
+                       WS-EDI-RETURN-MSG
+               PERFORM 6500-WRITE-EDI-REJECT
+               GO TO 3200-EXIT
+           END-IF
+      *
+           PERFORM VARYING WS-EDI-VEH-IDX FROM +1 BY +1
+               UNTIL WS-EDI-VEH-IDX > WS-EDI-856-VEH-COUNT
+               OR WS-EDI-VEH-IDX > 25
+      *
+               PERFORM 3300-BUILD-EDI-VEHICLE
+      *
+               PERFORM 4000-VALIDATE-RECORD
+               IF WS-RECORD-VALID
+                   PERFORM 5000-INSERT-VEHICLE
+                   PERFORM 5500-CHECK-MODEL-MASTER
+               ELSE
+                   PERFORM 6000-WRITE-REJECT
+               END-IF
+           END-PERFORM
+           .
+       3200-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    3300-BUILD-EDI-VEHICLE - MAP ONE COMEDIL0-PARSED 856      *
+      *    VEHICLE ENTRY INTO THE NORMAL WS-INB-RECORD LAYOUT SO     *
+      *    4000/5000/5500/6000 NEED NO KNOWLEDGE OF EDI AT ALL        *
+      ****************************************************************
+       3300-BUILD-EDI-VEHICLE.
+      *
+           INITIALIZE WS-INB-RECORD
+      *
+           MOVE 'VH' TO WS-INB-REC-TYPE
+           MOVE WS-EDI-856-VEH-VIN(WS-EDI-VEH-IDX)   TO WS-INB-VIN
+           MOVE WS-EDI-856-VEH-MAKE(WS-EDI-VEH-IDX)  TO WS-INB-MAKE
+           MOVE WS-EDI-856-VEH-MODEL(WS-EDI-VEH-IDX)
+               TO WS-INB-MODEL-DESC
+           MOVE WS-EDI-856-VEH-MODEL(WS-EDI-VEH-IDX)(1:10)
+               TO WS-INB-MODEL-CODE
+           MOVE WS-EDI-856-VEH-YEAR(WS-EDI-VEH-IDX)
+               TO WS-INB-MODEL-YEAR
+           MOVE WS-EDI-856-DEST-DEALER                TO
+               WS-INB-DEALER-CODE
+           MOVE WS-EDI-856-BOL                         TO
+               WS-INB-ORDER-NUM
+      *
+           STRING WS-EDI-856-SHIP-DATE(1:4) '-'
+                  WS-EDI-856-SHIP-DATE(5:2) '-'
+                  WS-EDI-856-SHIP-DATE(7:2)
+                  DELIMITED BY SIZE
+                  INTO WS-INB-ALLOC-DATE
+           .
+      *
+      ****************************************************************
       *    4000-VALIDATE-RECORD                                      *
       ****************************************************************
        4000-VALIDATE-RECORD.
@@ -343,9 +596,13 @@
                GO TO 4000-EXIT
            END-IF
       *
-      *    CHECK INVOICE AMOUNT
+      *    CHECK INVOICE AMOUNT - NOT CARRIED ON THE EDI 856 ADVANCE
+      *    SHIP NOTICE, SO THE EDI FEED SKIPS THIS CHECK AND PICKS
+      *    UP PRICING LATER THE SAME WAY A MANUAL MODEL_MASTER
+      *    CORRECTION DOES TODAY
       *
            IF WS-INB-INVOICE-AMT NOT > 0
+           AND NOT WS-FEED-EDI
                MOVE 'N' TO WS-VALID-FLAG
                MOVE 'BAD-INVOIC' TO WS-REJECT-REASON
                GO TO 4000-EXIT
@@ -534,6 +791,26 @@
            .
       *
       ****************************************************************
+      *    6500-WRITE-EDI-REJECT - WRITE A WHOLE EDI MESSAGE THAT    *
+      *    COMEDIL0 COULD NOT PARSE                                   *
+      ****************************************************************
+       6500-WRITE-EDI-REJECT.
+      *
+           MOVE SPACES TO WS-REJ-RECORD
+           MOVE WS-EDI-RAW-MSG(1:400) TO WS-REJ-DATA
+           MOVE 'EDI-PARSE ' TO WS-REJ-REASON
+      *
+           WRITE REJECT-RECORD FROM WS-REJ-RECORD
+      *
+           IF WS-REJFILE-STATUS = '00'
+               ADD +1 TO WS-REJECT-COUNT
+           ELSE
+               DISPLAY 'BATINB00: REJECT WRITE ERROR - '
+                       WS-REJFILE-STATUS
+           END-IF
+           .
+      *
+      ****************************************************************
       *    7000-CHECK-CHECKPOINT                                     *
       ****************************************************************
        7000-CHECK-CHECKPOINT.
@@ -594,12 +871,20 @@
       ****************************************************************
        9000-CLOSE-FILES.
       *
-           CLOSE INBOUND-FILE
-      *
-           IF WS-INFILE-STATUS NOT = '00'
-               DISPLAY 'BATINB00: ERROR CLOSING INFILE - '
-                       WS-INFILE-STATUS
-           END-IF
+           EVALUATE TRUE
+               WHEN WS-FEED-EDI
+                   CLOSE EDI-FILE
+                   IF WS-EDIFILE-STATUS NOT = '00'
+                       DISPLAY 'BATINB00: ERROR CLOSING EDIFILE - '
+                               WS-EDIFILE-STATUS
+                   END-IF
+               WHEN OTHER
+                   CLOSE INBOUND-FILE
+                   IF WS-INFILE-STATUS NOT = '00'
+                       DISPLAY 'BATINB00: ERROR CLOSING INFILE - '
+                               WS-INFILE-STATUS
+                   END-IF
+           END-EVALUATE
       *
            CLOSE REJECT-FILE
       *
