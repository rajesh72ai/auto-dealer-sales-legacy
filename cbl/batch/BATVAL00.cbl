@@ -16,7 +16,11 @@
       *                COMVINL0 VIN DECODER MODULE                    *
       *             3. CHECK FOR DUPLICATE CUSTOMER RECORDS           *
       *                (SAME LAST NAME, FIRST NAME, DOB, DEALER)     *
-      *             4. WRITE ALL EXCEPTIONS TO SYSPRINT REPORT       *
+      *             4. WRITE ALL EXCEPTIONS TO SYSPRINT REPORT, AND  *
+      *                QUEUE EACH ONE TO EXCEPTION_QUEUE SO A CLERK  *
+      *                CAN WORK THE LIST ONLINE (SEE ADMEXC00).      *
+      *                AN EXCEPTION ALREADY OPEN FOR THE SAME TYPE/  *
+      *                KEY IS NOT RE-QUEUED ON THE NEXT WEEKLY RUN.  *
       *                                                              *
       * CHECKPOINT: EVERY 500 RECORDS PROCESSED VIA COMCKPL0        *
       *                                                              *
@@ -26,10 +30,13 @@
       *             AUTOSALE.CUSTOMER     (READ)                     *
       *             AUTOSALE.VEHICLE      (READ/UPDATE)              *
       *             AUTOSALE.DEALER       (READ)                     *
+      *             AUTOSALE.EXCEPTION_QUEUE (READ/INSERT)           *
       *             AUTOSALE.RESTART_CONTROL (READ/UPDATE)           *
       *                                                              *
       * CHANGE LOG:                                                  *
       *   2026-03-29  INITIAL CREATION                               *
+      *   2026-08-09  EXCEPTIONS NOW ALSO LANDED IN EXCEPTION_QUEUE  *
+      *               FOR ONLINE WORKLIST HANDLING (SEE ADMEXC00)    *
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -65,6 +72,10 @@
            COPY WSCKPT00.
            COPY WSRSTCTL.
       *
+      *    EXCEPTION QUEUE RECORD (ONLINE WORKLIST - SEE ADMEXC00)
+      *
+           COPY DCLEXCPQ.
+      *
       *    PROCESSING COUNTERS
       *
        01  WS-COUNTERS.
@@ -215,6 +226,15 @@
            05  WS-CUST-ID2-DISP       PIC Z(8)9.
            05  WS-DESC-WORK           PIC X(80) VALUE SPACES.
       *
+      *    EXCEPTION QUEUE WORK FIELDS
+      *
+       01  WS-EXC-FIELDS.
+           05  WS-EXC-TYPE            PIC X(06).
+           05  WS-EXC-DEALER          PIC X(05).
+           05  WS-EXC-KEY             PIC X(20).
+           05  WS-EXC-DESC            PIC X(80).
+           05  WS-EXC-EXIST-COUNT     PIC S9(09) COMP.
+      *
       *    EOF FLAGS
       *
        01  WS-EOF-FLAGS.
@@ -411,6 +431,65 @@
            .
       *
       ****************************************************************
+      *    2850-QUEUE-EXCEPTION - LAND EXCEPTION ON EXCEPTION_QUEUE  *
+      *    FOR THE ONLINE WORKLIST (SEE ADMEXC00). AN EXCEPTION      *
+      *    ALREADY OPEN FOR THIS TYPE/KEY IS NOT RE-QUEUED, SO A     *
+      *    CLERK WORKING THE LIST DOESN'T SEE THE SAME ITEM WEEK     *
+      *    AFTER WEEK UNTIL IT IS MARKED RESOLVED.                   *
+      ****************************************************************
+       2850-QUEUE-EXCEPTION.
+      *
+           MOVE +0 TO WS-EXC-EXIST-COUNT
+      *
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO   :WS-EXC-EXIST-COUNT
+               FROM   AUTOSALE.EXCEPTION_QUEUE
+               WHERE  EXCEPTION_TYPE = :WS-EXC-TYPE
+                 AND  KEY_VALUE      = :WS-EXC-KEY
+                 AND  QUEUE_STATUS   = 'O'
+           END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               DISPLAY 'BATVAL00: ERROR CHECKING EXCEPTION QUEUE - '
+                       SQLCODE
+               ADD +1 TO WS-ERROR-COUNT
+               GO TO 2850-EXIT
+           END-IF
+      *
+           IF WS-EXC-EXIST-COUNT = +0
+               EXEC SQL
+                   INSERT INTO AUTOSALE.EXCEPTION_QUEUE
+                       ( EXCEPTION_TYPE
+                       , SOURCE_PROGRAM
+                       , DEALER_CODE
+                       , KEY_VALUE
+                       , EXCEPTION_DESC
+                       , DETECTED_TS
+                       , QUEUE_STATUS
+                       )
+                   VALUES
+                       ( :WS-EXC-TYPE
+                       , 'BATVAL00'
+                       , :WS-EXC-DEALER
+                       , :WS-EXC-KEY
+                       , :WS-EXC-DESC
+                       , CURRENT TIMESTAMP
+                       , 'O'
+                       )
+               END-EXEC
+      *
+               IF SQLCODE NOT = +0
+                   DISPLAY 'BATVAL00: ERROR QUEUEING EXCEPTION - '
+                           SQLCODE
+                   ADD +1 TO WS-ERROR-COUNT
+               END-IF
+           END-IF
+           .
+       2850-EXIT.
+           EXIT.
+      *
+      ****************************************************************
       *    2900-CHECK-CHECKPOINT                                     *
       ****************************************************************
        2900-CHECK-CHECKPOINT.
@@ -498,6 +577,11 @@
                               DELIMITED BY SIZE
                               INTO WS-DL-DESC
                        PERFORM 2800-WRITE-DETAIL
+                       MOVE 'ORPHDL' TO WS-EXC-TYPE
+                       MOVE WS-HV-OD-DEALER-CODE TO WS-EXC-DEALER
+                       MOVE WS-DL-KEY TO WS-EXC-KEY
+                       MOVE WS-DL-DESC TO WS-EXC-DESC
+                       PERFORM 2850-QUEUE-EXCEPTION
                        PERFORM 2900-CHECK-CHECKPOINT
                    WHEN +100
                        SET WS-ORPHAN-DEAL-DONE TO TRUE
@@ -565,6 +649,11 @@
                               DELIMITED BY SIZE
                               INTO WS-DL-DESC
                        PERFORM 2800-WRITE-DETAIL
+                       MOVE 'ORPHVH' TO WS-EXC-TYPE
+                       MOVE WS-HV-OV-DEALER-CODE TO WS-EXC-DEALER
+                       MOVE WS-DL-KEY TO WS-EXC-KEY
+                       MOVE WS-DL-DESC TO WS-EXC-DESC
+                       PERFORM 2850-QUEUE-EXCEPTION
                        PERFORM 2900-CHECK-CHECKPOINT
                    WHEN +100
                        SET WS-ORPHAN-VEH-DONE TO TRUE
@@ -661,6 +750,11 @@
                       DELIMITED BY SIZE
                       INTO WS-DL-DESC
                PERFORM 2800-WRITE-DETAIL
+               MOVE 'VINCHK' TO WS-EXC-TYPE
+               MOVE WS-HV-VC-DEALER-CODE TO WS-EXC-DEALER
+               MOVE WS-DL-KEY TO WS-EXC-KEY
+               MOVE WS-DL-DESC TO WS-EXC-DESC
+               PERFORM 2850-QUEUE-EXCEPTION
       *
       *        FLAG THE VEHICLE WITH DAMAGE_FLAG FOR REVIEW
       *
@@ -735,6 +829,11 @@
                               DELIMITED BY SIZE
                               INTO WS-DL-DESC
                        PERFORM 2800-WRITE-DETAIL
+                       MOVE 'DUPCUS' TO WS-EXC-TYPE
+                       MOVE WS-HV-DC-DEALER-CODE TO WS-EXC-DEALER
+                       MOVE WS-DL-KEY TO WS-EXC-KEY
+                       MOVE WS-DL-DESC TO WS-EXC-DESC
+                       PERFORM 2850-QUEUE-EXCEPTION
                        PERFORM 2900-CHECK-CHECKPOINT
                    WHEN +100
                        SET WS-DUP-CUST-DONE TO TRUE
