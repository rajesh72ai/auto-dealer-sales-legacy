@@ -19,6 +19,14 @@
       *                                                              *
       * CHECKPOINT: EVERY 1000 RECORDS PROCESSED VIA COMCKPL0       *
       *                                                              *
+      * INPUT:      SYSIN DD - OPTIONAL CONTROL CARD                *
+      *             COL 1-8  MODE - RUN (DEFAULT) OR SIMULATE        *
+      *             SIMULATE RUNS THE SAME SELECTION LOGIC AND       *
+      *             COUNTS AGAINST EVERY TABLE BUT ISSUES NO         *
+      *             DELETES/UPDATES AND TAKES NO CHECKPOINTS, SO     *
+      *             THE WOULD-BE PURGE COUNTS CAN BE SIGNED OFF ON   *
+      *             BEFORE COMMITTING TO THE ACTUAL PURGE WINDOW.    *
+      *                                                              *
       * TABLES:     AUTOSALE.REGISTRATION       (READ/UPDATE)       *
       *             AUTOSALE.AUDIT_LOG          (READ/DELETE)        *
       *             AUTOSALE.RECALL_NOTIFICATION(READ/DELETE)        *
@@ -26,17 +34,49 @@
       *                                                              *
       * CHANGE LOG:                                                  *
       *   2026-03-29  INITIAL CREATION                               *
+      *   2026-08-09  ADDED SIMULATE MODE VIA SYSIN CONTROL CARD SO  *
+      *               QUARTER-END PURGE COUNTS CAN BE PREVIEWED      *
+      *               BEFORE ANY ROWS ARE TOUCHED                    *
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-390.
        OBJECT-COMPUTER. IBM-390.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE
+               ASSIGN TO SYSIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SYSIN-STATUS.
       *
        DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+      *    SIMULATE/RUN MODE CONTROL CARD
+      *
+       FD  CONTROL-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CONTROL-RECORD              PIC X(80).
       *
        WORKING-STORAGE SECTION.
       *
        01  WS-MODULE-ID                PIC X(08) VALUE 'BATPUR00'.
+      *
+       01  WS-SYSIN-STATUS             PIC X(02) VALUE SPACES.
+      *
+      *    MODE CONTROL CARD
+      *
+       01  WS-CONTROL-CARD.
+           05  WS-CC-MODE              PIC X(08) VALUE 'RUN     '.
+               88  WS-MODE-RUN                   VALUE 'RUN     '.
+               88  WS-MODE-SIMULATE               VALUE 'SIMULATE'.
+           05  FILLER                  PIC X(72).
+      *
+       01  WS-HV-COUNT                 PIC S9(09) COMP VALUE +0.
       *
            EXEC SQL INCLUDE SQLCA END-EXEC.
       *
@@ -151,13 +191,22 @@
            DISPLAY 'BATPUR00: PURGE/ARCHIVE PROCESSING - START'
       *
            PERFORM 1000-INITIALIZE
-           PERFORM 2000-INIT-CHECKPOINT
+      *
+           IF WS-MODE-SIMULATE
+               DISPLAY 'BATPUR00: *** SIMULATE MODE - NO UPDATES '
+                       'OR DELETES WILL BE ISSUED ***'
+           ELSE
+               PERFORM 2000-INIT-CHECKPOINT
+           END-IF
       *
            PERFORM 3000-ARCHIVE-REGISTRATIONS
            PERFORM 4000-PURGE-AUDIT-LOG
            PERFORM 5000-PURGE-NOTIFICATIONS
       *
-           PERFORM 8000-MARK-COMPLETE
+           IF NOT WS-MODE-SIMULATE
+               PERFORM 8000-MARK-COMPLETE
+           END-IF
+      *
            PERFORM 9000-DISPLAY-STATS
       *
            DISPLAY 'BATPUR00: PURGE/ARCHIVE PROCESSING - END'
@@ -168,6 +217,8 @@
       *    1000-INITIALIZE                                           *
       ****************************************************************
        1000-INITIALIZE.
+      *
+           PERFORM 1200-READ-MODE-CARD
       *
            MOVE FUNCTION CURRENT-DATE(1:8)
                TO WS-CURRENT-DATE-DATA
@@ -215,6 +266,33 @@
            .
       *
       ****************************************************************
+      *    1200-READ-MODE-CARD - READ OPTIONAL SYSIN CONTROL CARD    *
+      *    COL 1-8 = RUN OR SIMULATE. DEFAULTS TO RUN WHEN SYSIN IS  *
+      *    ABSENT SO EXISTING JOBS NEED NO JCL CHANGE.                *
+      ****************************************************************
+       1200-READ-MODE-CARD.
+      *
+           MOVE 'RUN     ' TO WS-CC-MODE
+      *
+           OPEN INPUT CONTROL-FILE
+      *
+           IF WS-SYSIN-STATUS = '00'
+               READ CONTROL-FILE INTO WS-CONTROL-CARD
+               IF WS-SYSIN-STATUS NOT = '00'
+                   MOVE 'RUN     ' TO WS-CC-MODE
+               END-IF
+               CLOSE CONTROL-FILE
+           END-IF
+      *
+           IF NOT WS-MODE-RUN
+           AND NOT WS-MODE-SIMULATE
+               MOVE 'RUN     ' TO WS-CC-MODE
+           END-IF
+      *
+           DISPLAY 'BATPUR00: MODE = ' WS-CC-MODE
+           .
+      *
+      ****************************************************************
       *    2000-INIT-CHECKPOINT                                      *
       ****************************************************************
        2000-INIT-CHECKPOINT.
@@ -293,6 +371,13 @@
       *
       *    IN PRODUCTION, THIS WOULD COPY TO ARCHIVE TABLE THEN
       *    DELETE. HERE WE UPDATE STATUS TO INDICATE ARCHIVED.
+      *    SIMULATE MODE COUNTS THE ROW BUT SKIPS THE UPDATE.
+      *
+           IF WS-MODE-SIMULATE
+               ADD +1 TO WS-REG-ARCHIVED-CT
+               ADD +1 TO WS-TOTAL-PROCESSED
+               GO TO 3100-EXIT
+           END-IF
       *
            EXEC SQL
                UPDATE AUTOSALE.REGISTRATION
@@ -323,6 +408,8 @@
                        WS-HV-RG-REG-ID ' SQLCODE=' SQLCODE
            END-IF
            .
+       3100-EXIT.
+           EXIT.
       *
       ****************************************************************
       *    4000-PURGE-AUDIT-LOG - DELETE ENTRIES OLDER THAN 3 YEARS  *
@@ -331,6 +418,45 @@
        4000-PURGE-AUDIT-LOG.
       *
            DISPLAY 'BATPUR00: PHASE 2 - PURGE OLD AUDIT LOG ENTRIES'
+      *
+           IF WS-MODE-SIMULATE
+               PERFORM 4050-COUNT-AUDIT-LOG
+           ELSE
+               PERFORM 4100-DELETE-AUDIT-LOG
+           END-IF
+      *
+           DISPLAY 'BATPUR00: AUDIT ENTRIES PURGED = '
+                   WS-AUDIT-PURGED-CT
+           .
+      *
+      ****************************************************************
+      *    4050-COUNT-AUDIT-LOG - SIMULATE MODE: SAME SELECTION       *
+      *    LOGIC AS 4100, COUNT ONLY, NO DELETE ISSUED                *
+      ****************************************************************
+       4050-COUNT-AUDIT-LOG.
+      *
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO   :WS-HV-COUNT
+               FROM   AUTOSALE.AUDIT_LOG
+               WHERE  AUDIT_TS < :WS-AUDIT-CUTOFF-TS
+           END-EXEC
+      *
+           IF SQLCODE = +0
+               MOVE WS-HV-COUNT TO WS-AUDIT-PURGED-CT
+               ADD  WS-HV-COUNT TO WS-TOTAL-PROCESSED
+           ELSE
+               DISPLAY 'BATPUR00: ERROR COUNTING AUDIT - '
+                       SQLCODE
+               ADD +1 TO WS-ERROR-COUNT
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    4100-DELETE-AUDIT-LOG - DELETE ENTRIES OLDER THAN 3 YEARS  *
+      *    USES BATCHED DELETES TO AVOID LOCK ESCALATION              *
+      ****************************************************************
+       4100-DELETE-AUDIT-LOG.
       *
            MOVE 'Y' TO WS-MORE-TO-DELETE
       *
@@ -368,9 +494,6 @@
                        SET WS-DELETE-COMPLETE TO TRUE
                END-EVALUATE
            END-PERFORM
-      *
-           DISPLAY 'BATPUR00: AUDIT ENTRIES PURGED = '
-                   WS-AUDIT-PURGED-CT
            .
       *
       ****************************************************************
@@ -379,6 +502,46 @@
        5000-PURGE-NOTIFICATIONS.
       *
            DISPLAY 'BATPUR00: PHASE 3 - PURGE EXPIRED NOTIFICATIONS'
+      *
+           IF WS-MODE-SIMULATE
+               PERFORM 5050-COUNT-NOTIFICATIONS
+           ELSE
+               PERFORM 5100-DELETE-NOTIFICATIONS
+           END-IF
+      *
+           DISPLAY 'BATPUR00: NOTIFICATIONS PURGED = '
+                   WS-NOTIF-PURGED-CT
+           .
+      *
+      ****************************************************************
+      *    5050-COUNT-NOTIFICATIONS - SIMULATE MODE: SAME SELECTION   *
+      *    LOGIC AS 5100, COUNT ONLY, NO DELETE ISSUED                *
+      ****************************************************************
+       5050-COUNT-NOTIFICATIONS.
+      *
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO   :WS-HV-COUNT
+               FROM   AUTOSALE.RECALL_NOTIFICATION
+               WHERE  NOTIF_DATE < :WS-NOTIF-CUTOFF
+                 AND  RESPONSE_FLAG = 'N'
+           END-EXEC
+      *
+           IF SQLCODE = +0
+               MOVE WS-HV-COUNT TO WS-NOTIF-PURGED-CT
+               ADD  WS-HV-COUNT TO WS-TOTAL-PROCESSED
+           ELSE
+               DISPLAY 'BATPUR00: ERROR COUNTING NOTIF - '
+                       SQLCODE
+               ADD +1 TO WS-ERROR-COUNT
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    5100-DELETE-NOTIFICATIONS - DELETE 1+ YEAR OLD EXPIRED     *
+      *    RECALLS. USES BATCHED DELETES TO AVOID LOCK ESCALATION     *
+      ****************************************************************
+       5100-DELETE-NOTIFICATIONS.
       *
            MOVE 'Y' TO WS-MORE-TO-DELETE
       *
@@ -415,9 +578,6 @@
                        SET WS-DELETE-COMPLETE TO TRUE
                END-EVALUATE
            END-PERFORM
-      *
-           DISPLAY 'BATPUR00: NOTIFICATIONS PURGED = '
-                   WS-NOTIF-PURGED-CT
            .
       *
       ****************************************************************
@@ -480,7 +640,12 @@
        9000-DISPLAY-STATS.
       *
            DISPLAY 'BATPUR00: ================================='
-           DISPLAY 'BATPUR00: PURGE/ARCHIVE STATISTICS'
+           IF WS-MODE-SIMULATE
+               DISPLAY 'BATPUR00: PURGE/ARCHIVE STATISTICS '
+                       '(SIMULATED - NO ROWS TOUCHED)'
+           ELSE
+               DISPLAY 'BATPUR00: PURGE/ARCHIVE STATISTICS'
+           END-IF
            DISPLAY 'BATPUR00: ================================='
            DISPLAY 'BATPUR00: REGS ARCHIVED        = '
                    WS-REG-ARCHIVED-CT
