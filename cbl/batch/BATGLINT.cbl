@@ -31,6 +31,15 @@
       *                                                              *
       * CHANGE LOG:                                                  *
       *   2026-03-29  INITIAL CREATION                               *
+      *   2026-08-09  ADDED GL REVERSAL RUN. DEALS THAT WERE         *
+      *               ALREADY POSTED (GL_POSTED_FLAG = 'Y') BUT      *
+      *               WERE SUBSEQUENTLY CANCELLED/UNWOUND (DEAL_     *
+      *               STATUS = CA/UW) NOW GET AN OFFSETTING          *
+      *               REVERSING ENTRY SO GLFILE NETS OUT INSTEAD OF  *
+      *               CARRYING PHANTOM REVENUE. TRACKED VIA NEW      *
+      *               GL_REVERSED_FLAG/GL_REVERSED_DATE COLUMNS ON   *
+      *               SALES_DEAL (SAME UNDOCUMENTED-COLUMN PATTERN  *
+      *               ALREADY USED HERE FOR GL_POSTED_FLAG/DATE).   *
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -71,6 +80,11 @@
            05  WS-GL-REC-COUNT           PIC S9(09) COMP-3 VALUE +0.
            05  WS-ERROR-COUNT            PIC S9(09) COMP-3 VALUE +0.
            05  WS-CHECKPOINT-INTERVAL    PIC S9(07) COMP-3 VALUE +200.
+           05  WS-REVERSAL-COUNT         PIC S9(09) COMP-3 VALUE +0.
+           05  WS-REVERSAL-GL-REC-COUNT  PIC S9(09) COMP-3 VALUE +0.
+      *
+       01  WS-DEAL-COUNT-DISP             PIC Z(8)9.
+       01  WS-REVERSAL-COUNT-DISP         PIC Z(8)9.
       *
       *    ACCUMULATORS
       *
@@ -83,11 +97,15 @@
                                                        VALUE +0.
            05  WS-TOTAL-TAX              PIC S9(13)V99 COMP-3
                                                        VALUE +0.
+           05  WS-TOTAL-REV-REVERSED     PIC S9(13)V99 COMP-3
+                                                       VALUE +0.
       *
       *    EOF FLAG
       *
        01  WS-EOF-DEAL                   PIC X(01) VALUE 'N'.
            88  WS-DEALS-DONE                       VALUE 'Y'.
+       01  WS-EOF-REVERSAL                PIC X(01) VALUE 'N'.
+           88  WS-REVERSALS-DONE                   VALUE 'Y'.
       *
       *    CURRENT DATE
       *
@@ -122,6 +140,10 @@
            05  WS-HV-FNI-AMOUNT          PIC S9(07)V99 COMP-3.
            05  WS-HV-DELIVERY-DATE       PIC X(10).
       *
+      *    HOST VARIABLES - REVERSAL CURSOR (DEAL STATUS ADDED)
+      *
+       01  WS-HV-REVERSAL-STATUS         PIC X(02).
+      *
       *    HOST VARIABLES - VEHICLE COST
       *
        01  WS-HV-VEHICLE-COST            PIC S9(09)V99 COMP-3.
@@ -173,6 +195,24 @@
                  AND  S.GL_POSTED_FLAG = 'N'
                ORDER BY S.DEAL_NUMBER
            END-EXEC
+      *
+           EXEC SQL DECLARE CSR_GL_REVERSALS CURSOR FOR
+               SELECT S.DEAL_NUMBER
+                    , S.DEALER_CODE
+                    , S.VIN
+                    , S.DEAL_TYPE
+                    , S.TOTAL_PRICE
+                    , S.TAX_AMOUNT
+                    , S.FNI_TOTAL
+                    , S.DELIVERY_DATE
+                    , S.DEAL_STATUS
+               FROM   AUTOSALE.SALES_DEAL S
+               WHERE  S.GL_POSTED_FLAG   = 'Y'
+                 AND  S.DEAL_STATUS      IN ('CA', 'UW')
+                 AND (S.GL_REVERSED_FLAG IS NULL
+                  OR  S.GL_REVERSED_FLAG <> 'Y')
+               ORDER BY S.DEAL_NUMBER
+           END-EXEC
       *
        PROCEDURE DIVISION.
       *
@@ -185,6 +225,7 @@
       *
            IF WS-GLFILE-STATUS = '00'
                PERFORM 3000-PROCESS-DEALS
+               PERFORM 3500-PROCESS-REVERSALS
                PERFORM 7800-WRITE-TRAILER
                PERFORM 8000-FINAL-CHECKPOINT
            END-IF
@@ -196,6 +237,10 @@
                    WS-DEAL-COUNT
            DISPLAY 'BATGLINT:   GL RECORDS WRITTEN  = '
                    WS-GL-REC-COUNT
+           DISPLAY 'BATGLINT:   DEALS REVERSED      = '
+                   WS-REVERSAL-COUNT
+           DISPLAY 'BATGLINT:   REVERSAL GL RECORDS = '
+                   WS-REVERSAL-GL-REC-COUNT
            DISPLAY 'BATGLINT:   ERRORS              = '
                    WS-ERROR-COUNT
       *
@@ -321,6 +366,59 @@
            EXIT.
       *
       ****************************************************************
+      *    3500-PROCESS-REVERSALS                                    *
+      ****************************************************************
+       3500-PROCESS-REVERSALS.
+      *
+           EXEC SQL OPEN CSR_GL_REVERSALS END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               DISPLAY 'BATGLINT: ERROR OPENING REVERSAL CURSOR - '
+                       SQLCODE
+               MOVE '3500-OPEN' TO WS-DB2-PARAGRAPH
+               MOVE SQLCODE TO WS-DB2-SQLCODE
+               CALL 'COMDBEL0' USING WS-DB2-ERROR-INFO
+                                     SQLCA
+               GO TO 3500-EXIT
+           END-IF
+      *
+           MOVE 'N' TO WS-EOF-REVERSAL
+      *
+           PERFORM UNTIL WS-REVERSALS-DONE
+               EXEC SQL FETCH CSR_GL_REVERSALS
+                   INTO :WS-HV-DEAL-NUMBER
+                      , :WS-HV-DEALER-CODE
+                      , :WS-HV-VIN
+                      , :WS-HV-DEAL-TYPE
+                      , :WS-HV-TOTAL-PRICE
+                      , :WS-HV-TAX-AMOUNT
+                      , :WS-HV-FNI-AMOUNT
+                      , :WS-HV-DELIVERY-DATE
+                      , :WS-HV-REVERSAL-STATUS
+               END-EXEC
+      *
+               EVALUATE SQLCODE
+                   WHEN +0
+                       ADD +1 TO WS-REVERSAL-COUNT
+                       PERFORM 4000-GET-VEHICLE-COST
+                       PERFORM 5500-CREATE-REVERSAL-ENTRIES
+                       PERFORM 6500-UPDATE-REVERSED-FLAG
+                       PERFORM 7000-CHECK-CHECKPOINT
+                   WHEN +100
+                       SET WS-REVERSALS-DONE TO TRUE
+                   WHEN OTHER
+                       DISPLAY 'BATGLINT: DB2 ERROR ON REVERSAL - '
+                               SQLCODE
+                       SET WS-REVERSALS-DONE TO TRUE
+               END-EVALUATE
+           END-PERFORM
+      *
+           EXEC SQL CLOSE CSR_GL_REVERSALS END-EXEC
+           .
+       3500-EXIT.
+           EXIT.
+      *
+      ****************************************************************
       *    4000-GET-VEHICLE-COST                                     *
       ****************************************************************
        4000-GET-VEHICLE-COST.
@@ -543,6 +641,194 @@
            .
       *
       ****************************************************************
+      *    5500-CREATE-REVERSAL-ENTRIES                              *
+      ****************************************************************
+       5500-CREATE-REVERSAL-ENTRIES.
+      *
+      *    COMPUTE VEHICLE REVENUE (TOTAL - TAX - FNI) AND REVERSE
+      *    EVERY ENTRY ORIGINALLY POSTED BY 5000-CREATE-GL-ENTRIES SO
+      *    THE LEDGER NETS OUT TO ZERO FOR THE CANCELLED/UNWOUND DEAL
+      *
+           COMPUTE WS-VEHICLE-REVENUE =
+               WS-HV-TOTAL-PRICE - WS-HV-TAX-AMOUNT
+                                 - WS-HV-FNI-AMOUNT
+      *
+           PERFORM 5510-WRITE-REVENUE-REVERSAL
+      *
+           PERFORM 5520-WRITE-COGS-REVERSAL
+      *
+           IF WS-HV-FNI-AMOUNT > +0
+               PERFORM 5530-WRITE-FNI-REVERSAL
+           END-IF
+      *
+           IF WS-HV-TAX-AMOUNT > +0
+               PERFORM 5540-WRITE-TAX-REVERSAL
+           END-IF
+      *
+           ADD WS-VEHICLE-REVENUE TO WS-TOTAL-REV-REVERSED
+           .
+      *
+      ****************************************************************
+      *    5510-WRITE-REVENUE-REVERSAL                               *
+      ****************************************************************
+       5510-WRITE-REVENUE-REVERSAL.
+      *
+      *    CREDIT A/R (REVERSES THE ORIGINAL DEBIT)
+      *
+           INITIALIZE WS-GL-OUTPUT
+           ADD +1 TO WS-GL-SEQ
+           MOVE 'CT' TO WS-GLO-REC-TYPE
+           MOVE WS-GL-ACCT-RECV TO WS-GLO-GL-ACCOUNT
+           MOVE WS-HV-DEAL-NUMBER TO WS-GLO-DEAL-NUMBER
+           MOVE WS-HV-DEALER-CODE TO WS-GLO-DEALER-CODE
+           MOVE WS-TODAY-DATE TO WS-GLO-POST-DATE
+           MOVE +0 TO WS-GLO-DEBIT-AMT
+           MOVE WS-VEHICLE-REVENUE TO WS-GLO-CREDIT-AMT
+           MOVE 'DEAL REVERSAL - A/R' TO WS-GLO-DESCRIPTION
+           MOVE WS-GL-SEQ TO WS-GLO-SEQ-NUM
+           MOVE WS-HV-DEAL-TYPE TO WS-GLO-DEAL-TYPE
+           WRITE GL-RECORD FROM WS-GL-OUTPUT
+           ADD +1 TO WS-REVERSAL-GL-REC-COUNT
+      *
+      *    DEBIT REVENUE (REVERSES THE ORIGINAL CREDIT)
+      *
+           INITIALIZE WS-GL-OUTPUT
+           ADD +1 TO WS-GL-SEQ
+           MOVE 'DT' TO WS-GLO-REC-TYPE
+           MOVE WS-GL-ACCT-VEH-REV TO WS-GLO-GL-ACCOUNT
+           MOVE WS-HV-DEAL-NUMBER TO WS-GLO-DEAL-NUMBER
+           MOVE WS-HV-DEALER-CODE TO WS-GLO-DEALER-CODE
+           MOVE WS-TODAY-DATE TO WS-GLO-POST-DATE
+           MOVE WS-VEHICLE-REVENUE TO WS-GLO-DEBIT-AMT
+           MOVE +0 TO WS-GLO-CREDIT-AMT
+           MOVE 'DEAL REVERSAL - REVENUE' TO WS-GLO-DESCRIPTION
+           MOVE WS-GL-SEQ TO WS-GLO-SEQ-NUM
+           MOVE WS-HV-DEAL-TYPE TO WS-GLO-DEAL-TYPE
+           WRITE GL-RECORD FROM WS-GL-OUTPUT
+           ADD +1 TO WS-REVERSAL-GL-REC-COUNT
+           .
+      *
+      ****************************************************************
+      *    5520-WRITE-COGS-REVERSAL                                  *
+      ****************************************************************
+       5520-WRITE-COGS-REVERSAL.
+      *
+      *    CREDIT COGS (REVERSES THE ORIGINAL DEBIT)
+      *
+           INITIALIZE WS-GL-OUTPUT
+           ADD +1 TO WS-GL-SEQ
+           MOVE 'CT' TO WS-GLO-REC-TYPE
+           MOVE WS-GL-ACCT-COGS TO WS-GLO-GL-ACCOUNT
+           MOVE WS-HV-DEAL-NUMBER TO WS-GLO-DEAL-NUMBER
+           MOVE WS-HV-DEALER-CODE TO WS-GLO-DEALER-CODE
+           MOVE WS-TODAY-DATE TO WS-GLO-POST-DATE
+           MOVE +0 TO WS-GLO-DEBIT-AMT
+           MOVE WS-HV-VEHICLE-COST TO WS-GLO-CREDIT-AMT
+           MOVE 'COST OF GOODS SOLD REVERSAL' TO WS-GLO-DESCRIPTION
+           MOVE WS-GL-SEQ TO WS-GLO-SEQ-NUM
+           MOVE WS-HV-DEAL-TYPE TO WS-GLO-DEAL-TYPE
+           WRITE GL-RECORD FROM WS-GL-OUTPUT
+           ADD +1 TO WS-REVERSAL-GL-REC-COUNT
+      *
+      *    DEBIT INVENTORY (REVERSES THE ORIGINAL CREDIT)
+      *
+           INITIALIZE WS-GL-OUTPUT
+           ADD +1 TO WS-GL-SEQ
+           MOVE 'DT' TO WS-GLO-REC-TYPE
+           MOVE WS-GL-ACCT-INVENTORY TO WS-GLO-GL-ACCOUNT
+           MOVE WS-HV-DEAL-NUMBER TO WS-GLO-DEAL-NUMBER
+           MOVE WS-HV-DEALER-CODE TO WS-GLO-DEALER-CODE
+           MOVE WS-TODAY-DATE TO WS-GLO-POST-DATE
+           MOVE WS-HV-VEHICLE-COST TO WS-GLO-DEBIT-AMT
+           MOVE +0 TO WS-GLO-CREDIT-AMT
+           MOVE 'INVENTORY RELIEF REVERSAL' TO WS-GLO-DESCRIPTION
+           MOVE WS-GL-SEQ TO WS-GLO-SEQ-NUM
+           MOVE WS-HV-DEAL-TYPE TO WS-GLO-DEAL-TYPE
+           WRITE GL-RECORD FROM WS-GL-OUTPUT
+           ADD +1 TO WS-REVERSAL-GL-REC-COUNT
+           .
+      *
+      ****************************************************************
+      *    5530-WRITE-FNI-REVERSAL                                   *
+      ****************************************************************
+       5530-WRITE-FNI-REVERSAL.
+      *
+      *    CREDIT A/R (REVERSES THE ORIGINAL DEBIT)
+      *
+           INITIALIZE WS-GL-OUTPUT
+           ADD +1 TO WS-GL-SEQ
+           MOVE 'CT' TO WS-GLO-REC-TYPE
+           MOVE WS-GL-ACCT-RECV TO WS-GLO-GL-ACCOUNT
+           MOVE WS-HV-DEAL-NUMBER TO WS-GLO-DEAL-NUMBER
+           MOVE WS-HV-DEALER-CODE TO WS-GLO-DEALER-CODE
+           MOVE WS-TODAY-DATE TO WS-GLO-POST-DATE
+           MOVE +0 TO WS-GLO-DEBIT-AMT
+           MOVE WS-HV-FNI-AMOUNT TO WS-GLO-CREDIT-AMT
+           MOVE 'F AND I REVERSAL - A/R' TO WS-GLO-DESCRIPTION
+           MOVE WS-GL-SEQ TO WS-GLO-SEQ-NUM
+           MOVE WS-HV-DEAL-TYPE TO WS-GLO-DEAL-TYPE
+           WRITE GL-RECORD FROM WS-GL-OUTPUT
+           ADD +1 TO WS-REVERSAL-GL-REC-COUNT
+      *
+      *    DEBIT F&I INCOME (REVERSES THE ORIGINAL CREDIT)
+      *
+           INITIALIZE WS-GL-OUTPUT
+           ADD +1 TO WS-GL-SEQ
+           MOVE 'DT' TO WS-GLO-REC-TYPE
+           MOVE WS-GL-ACCT-FNI-INC TO WS-GLO-GL-ACCOUNT
+           MOVE WS-HV-DEAL-NUMBER TO WS-GLO-DEAL-NUMBER
+           MOVE WS-HV-DEALER-CODE TO WS-GLO-DEALER-CODE
+           MOVE WS-TODAY-DATE TO WS-GLO-POST-DATE
+           MOVE WS-HV-FNI-AMOUNT TO WS-GLO-DEBIT-AMT
+           MOVE +0 TO WS-GLO-CREDIT-AMT
+           MOVE 'F AND I INCOME REVERSAL' TO WS-GLO-DESCRIPTION
+           MOVE WS-GL-SEQ TO WS-GLO-SEQ-NUM
+           MOVE WS-HV-DEAL-TYPE TO WS-GLO-DEAL-TYPE
+           WRITE GL-RECORD FROM WS-GL-OUTPUT
+           ADD +1 TO WS-REVERSAL-GL-REC-COUNT
+           .
+      *
+      ****************************************************************
+      *    5540-WRITE-TAX-REVERSAL                                   *
+      ****************************************************************
+       5540-WRITE-TAX-REVERSAL.
+      *
+      *    CREDIT A/R (REVERSES THE ORIGINAL DEBIT)
+      *
+           INITIALIZE WS-GL-OUTPUT
+           ADD +1 TO WS-GL-SEQ
+           MOVE 'CT' TO WS-GLO-REC-TYPE
+           MOVE WS-GL-ACCT-RECV TO WS-GLO-GL-ACCOUNT
+           MOVE WS-HV-DEAL-NUMBER TO WS-GLO-DEAL-NUMBER
+           MOVE WS-HV-DEALER-CODE TO WS-GLO-DEALER-CODE
+           MOVE WS-TODAY-DATE TO WS-GLO-POST-DATE
+           MOVE +0 TO WS-GLO-DEBIT-AMT
+           MOVE WS-HV-TAX-AMOUNT TO WS-GLO-CREDIT-AMT
+           MOVE 'SALES TAX REVERSAL - A/R' TO WS-GLO-DESCRIPTION
+           MOVE WS-GL-SEQ TO WS-GLO-SEQ-NUM
+           MOVE WS-HV-DEAL-TYPE TO WS-GLO-DEAL-TYPE
+           WRITE GL-RECORD FROM WS-GL-OUTPUT
+           ADD +1 TO WS-REVERSAL-GL-REC-COUNT
+      *
+      *    DEBIT TAX PAYABLE (REVERSES THE ORIGINAL CREDIT)
+      *
+           INITIALIZE WS-GL-OUTPUT
+           ADD +1 TO WS-GL-SEQ
+           MOVE 'DT' TO WS-GLO-REC-TYPE
+           MOVE WS-GL-ACCT-TAX-COLL TO WS-GLO-GL-ACCOUNT
+           MOVE WS-HV-DEAL-NUMBER TO WS-GLO-DEAL-NUMBER
+           MOVE WS-HV-DEALER-CODE TO WS-GLO-DEALER-CODE
+           MOVE WS-TODAY-DATE TO WS-GLO-POST-DATE
+           MOVE WS-HV-TAX-AMOUNT TO WS-GLO-DEBIT-AMT
+           MOVE +0 TO WS-GLO-CREDIT-AMT
+           MOVE 'SALES TAX PAYABLE REVERSAL' TO WS-GLO-DESCRIPTION
+           MOVE WS-GL-SEQ TO WS-GLO-SEQ-NUM
+           MOVE WS-HV-DEAL-TYPE TO WS-GLO-DEAL-TYPE
+           WRITE GL-RECORD FROM WS-GL-OUTPUT
+           ADD +1 TO WS-REVERSAL-GL-REC-COUNT
+           .
+      *
+      ****************************************************************
       *    6000-UPDATE-POSTED-FLAG                                   *
       ****************************************************************
        6000-UPDATE-POSTED-FLAG.
@@ -566,6 +852,29 @@
            .
       *
       ****************************************************************
+      *    6500-UPDATE-REVERSED-FLAG                                 *
+      ****************************************************************
+       6500-UPDATE-REVERSED-FLAG.
+      *
+           EXEC SQL
+               UPDATE AUTOSALE.SALES_DEAL
+               SET    GL_REVERSED_FLAG = 'Y'
+                    , GL_REVERSED_DATE = :WS-TODAY-DATE
+               WHERE  DEAL_NUMBER = :WS-HV-DEAL-NUMBER
+           END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               ADD +1 TO WS-ERROR-COUNT
+               DISPLAY 'BATGLINT: REVERSAL UPDATE ERROR DEAL '
+                       WS-HV-DEAL-NUMBER ' - ' SQLCODE
+               MOVE '6500-UPDATE' TO WS-DB2-PARAGRAPH
+               MOVE SQLCODE TO WS-DB2-SQLCODE
+               CALL 'COMDBEL0' USING WS-DB2-ERROR-INFO
+                                     SQLCA
+           END-IF
+           .
+      *
+      ****************************************************************
       *    7000-CHECK-CHECKPOINT                                     *
       ****************************************************************
        7000-CHECK-CHECKPOINT.
@@ -623,11 +932,26 @@
            MOVE WS-TODAY-DATE TO WS-GLO-POST-DATE
            MOVE WS-TOTAL-REVENUE TO WS-GLO-DEBIT-AMT
            MOVE WS-TOTAL-COGS TO WS-GLO-CREDIT-AMT
-           STRING 'TOTALS: ' WS-DEAL-COUNT ' DEALS'
+           MOVE WS-DEAL-COUNT TO WS-DEAL-COUNT-DISP
+           STRING 'TOTALS: ' WS-DEAL-COUNT-DISP ' DEALS'
                DELIMITED BY SIZE
                INTO WS-GLO-DESCRIPTION
            WRITE GL-RECORD FROM WS-GL-OUTPUT
            ADD +1 TO WS-GL-REC-COUNT
+      *
+           IF WS-REVERSAL-COUNT > +0
+               INITIALIZE WS-GL-OUTPUT
+               MOVE 'TR' TO WS-GLO-REC-TYPE
+               MOVE WS-TODAY-DATE TO WS-GLO-POST-DATE
+               MOVE WS-TOTAL-REV-REVERSED TO WS-GLO-CREDIT-AMT
+               MOVE WS-REVERSAL-COUNT TO WS-REVERSAL-COUNT-DISP
+               STRING 'REVERSAL TOTALS: ' WS-REVERSAL-COUNT-DISP
+                      ' DEALS'
+                   DELIMITED BY SIZE
+                   INTO WS-GLO-DESCRIPTION
+               WRITE GL-RECORD FROM WS-GL-OUTPUT
+               ADD +1 TO WS-GL-REC-COUNT
+           END-IF
            .
       *
       ****************************************************************
