@@ -0,0 +1,542 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATREG00.
+      ****************************************************************
+      * PROGRAM:    BATREG00                                         *
+      * SYSTEM:     AUTOSALES - AUTOMOTIVE DEALER SALES & REPORTING  *
+      * MODULE:     BAT - BATCH PROCESSING                           *
+      * AUTHOR:     AUTOSALES DEVELOPMENT TEAM                       *
+      * DATE:       2026-08-09                                       *
+      * REGION:     BMP (BATCH MESSAGE PROCESSING)                   *
+      *                                                              *
+      * PURPOSE:    REGISTRATION RENEWAL REMINDER INTERFACE.         *
+      *             SINCE AUTOSALE.REGISTRATION DOES NOT STORE AN    *
+      *             EXPIRATION DATE, THE RENEWAL DUE DATE IS         *
+      *             COMPUTED AS ISSUED_DATE + 1 YEAR. ANY ISSUED     *
+      *             (REG_STATUS = 'IS') REGISTRATION WHOSE COMPUTED  *
+      *             RENEWAL DUE DATE FALLS WITHIN THE CONFIGURABLE   *
+      *             REMINDER WINDOW IS:                              *
+      *               1. WRITTEN TO A PIPE-DELIMITED EXTRACT FILE    *
+      *                  FOR THE EXTERNAL RENEWAL-NOTICE VENDOR.     *
+      *               2. QUEUED TO EXCEPTION_QUEUE SO DEALER STAFF   *
+      *                  CAN SEE UPCOMING RENEWALS ONLINE VIA        *
+      *                  ADMEXC00.                                   *
+      *                                                              *
+      * INPUT:      AUTOSALE.REGISTRATION (REG_STATUS = 'IS')        *
+      *                                                              *
+      * TABLES:     AUTOSALE.REGISTRATION    (READ)                  *
+      *             AUTOSALE.CUSTOMER        (READ)                  *
+      *             AUTOSALE.SYSTEM_CONFIG   (READ)                  *
+      *             AUTOSALE.EXCEPTION_QUEUE (READ/INSERT)           *
+      *                                                              *
+      * OUTPUT:     REGRMFILE DD - PIPE-DELIMITED RENEWAL EXTRACT    *
+      *                                                              *
+      * CALLS:      COMCKPL0 - CHECKPOINT/RESTART                    *
+      *             COMDBEL0 - DB2 ERROR HANDLER                     *
+      *             COMLGEL0 - LOGGING UTILITY                       *
+      *                                                              *
+      * CHECKPOINT: EVERY 500 REGISTRATIONS VIA CALL 'COMCKPL0'      *
+      *                                                              *
+      * CHANGE LOG:                                                  *
+      *   2026-08-09  INITIAL CREATION                               *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REG-RENEWAL-FILE
+               ASSIGN TO REGRMFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REGRMFILE-STATUS.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+       FD  REG-RENEWAL-FILE
+           RECORDING MODE IS V
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 20 TO 400 CHARACTERS.
+       01  REG-RENEWAL-RECORD           PIC X(400).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-MODULE-ID                  PIC X(08) VALUE 'BATREG00'.
+      *
+       01  WS-REGRMFILE-STATUS           PIC X(02) VALUE SPACES.
+      *
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+           COPY DCLSYSCF.
+      *
+      *    CHECKPOINT AREA
+           COPY WSCKPT00.
+      *
+      *    PROCESSING COUNTERS
+      *
+       01  WS-COUNTERS.
+           05  WS-REG-COUNT              PIC S9(09) COMP-3 VALUE +0.
+           05  WS-WRITE-COUNT            PIC S9(09) COMP-3 VALUE +0.
+           05  WS-QUEUE-COUNT            PIC S9(09) COMP-3 VALUE +0.
+           05  WS-ERROR-COUNT            PIC S9(09) COMP-3 VALUE +0.
+           05  WS-CHECKPOINT-INTERVAL    PIC S9(07) COMP-3 VALUE +500.
+      *
+      *    EOF FLAG
+      *
+       01  WS-EOF-REG                    PIC X(01) VALUE 'N'.
+           88  WS-REG-DONE                         VALUE 'Y'.
+      *
+      *    CURRENT DATE
+      *
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURR-YYYY              PIC 9(04).
+           05  WS-CURR-MM                PIC 9(02).
+           05  WS-CURR-DD                PIC 9(02).
+           05  FILLER                    PIC X(13).
+      *
+       01  WS-TODAY-DATE                 PIC X(10) VALUE SPACES.
+       01  WS-CURRENT-TIMESTAMP          PIC X(26) VALUE SPACES.
+      *
+      *    RENEWAL REMINDER WINDOW FROM CONFIG
+      *
+       01  WS-REMINDER-DAYS              PIC S9(04) COMP VALUE +30.
+       01  WS-HV-REMINDER-DAYS           PIC S9(04) COMP VALUE +0.
+      *
+      *    HOST VARIABLES - REGISTRATION/CUSTOMER CURSOR
+      *
+       01  WS-HV-REG.
+           05  WS-HV-REG-ID              PIC X(12).
+           05  WS-HV-DEAL-NUMBER         PIC X(10).
+           05  WS-HV-VIN                 PIC X(17).
+           05  WS-HV-CUSTOMER-ID         PIC S9(09) COMP.
+           05  WS-HV-REG-STATE           PIC X(02).
+           05  WS-HV-PLATE-NUMBER        PIC X(10).
+           05  WS-HV-ISSUED-DATE         PIC X(10).
+           05  WS-HV-RENEWAL-DUE-DATE    PIC X(10).
+           05  WS-HV-DEALER-CODE         PIC X(05).
+           05  WS-HV-LAST-NAME           PIC X(30).
+           05  WS-HV-FIRST-NAME          PIC X(30).
+           05  WS-HV-ADDRESS             PIC X(50).
+           05  WS-HV-CITY                PIC X(30).
+           05  WS-HV-STATE-CODE          PIC X(02).
+           05  WS-HV-ZIP                 PIC X(10).
+           05  WS-HV-HOME-PHONE          PIC X(10).
+           05  WS-HV-EMAIL               PIC X(60).
+      *
+      *    CUSTOMER ID AS DISPLAY FOR OUTPUT
+      *
+       01  WS-CUST-ID-DISPLAY            PIC 9(09).
+      *
+      *    OUTPUT BUFFER
+      *
+       01  WS-OUT-BUFFER                 PIC X(400) VALUE SPACES.
+      *
+      *    DB2 ERROR FIELDS
+      *
+       01  WS-DB2-ERROR-INFO.
+           05  WS-DB2-PROGRAM            PIC X(08) VALUE 'BATREG00'.
+           05  WS-DB2-PARAGRAPH          PIC X(30) VALUE SPACES.
+           05  WS-DB2-SQLCODE            PIC S9(09) COMP VALUE +0.
+      *
+       01  WS-LOG-MESSAGE                PIC X(120) VALUE SPACES.
+      *
+      *    EXCEPTION QUEUE WORK FIELDS
+      *
+       01  WS-EXC-FIELDS.
+           05  WS-EXC-TYPE               PIC X(06).
+           05  WS-EXC-DEALER             PIC X(05).
+           05  WS-EXC-KEY                PIC X(20).
+           05  WS-EXC-DESC               PIC X(80).
+           05  WS-EXC-EXIST-COUNT        PIC S9(09) COMP.
+      *
+      *    DB2 CURSORS
+      *
+           EXEC SQL DECLARE CSR_REG_RENEWAL CURSOR FOR
+               SELECT R.REG_ID
+                    , R.DEAL_NUMBER
+                    , R.VIN
+                    , R.CUSTOMER_ID
+                    , R.REG_STATE
+                    , R.PLATE_NUMBER
+                    , CHAR(R.ISSUED_DATE, ISO)
+                    , CHAR(R.ISSUED_DATE + 1 YEAR, ISO)
+                    , C.DEALER_CODE
+                    , C.LAST_NAME
+                    , C.FIRST_NAME
+                    , C.ADDRESS_LINE1
+                    , C.CITY
+                    , C.STATE_CODE
+                    , C.ZIP_CODE
+                    , C.HOME_PHONE
+                    , C.EMAIL
+               FROM   AUTOSALE.REGISTRATION R
+                    , AUTOSALE.CUSTOMER C
+               WHERE  R.CUSTOMER_ID = C.CUSTOMER_ID
+                 AND  R.REG_STATUS = 'IS'
+                 AND  R.ISSUED_DATE + 1 YEAR
+                        BETWEEN CURRENT DATE
+                            AND CURRENT DATE + :WS-REMINDER-DAYS DAYS
+               ORDER BY R.ISSUED_DATE
+           END-EXEC
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAIN-CONTROL.
+      *
+           DISPLAY 'BATREG00: REGISTRATION RENEWAL REMINDER - START'
+      *
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-OPEN-FILES
+      *
+           IF WS-REGRMFILE-STATUS = '00'
+               PERFORM 2500-WRITE-HEADER
+               PERFORM 3000-PROCESS-RENEWALS
+               PERFORM 8000-FINAL-CHECKPOINT
+           END-IF
+      *
+           PERFORM 9000-CLOSE-FILES
+      *
+           DISPLAY 'BATREG00: PROCESSING COMPLETE'
+           DISPLAY 'BATREG00:   RENEWALS DUE SOON   = '
+                   WS-REG-COUNT
+           DISPLAY 'BATREG00:   RECORDS WRITTEN      = '
+                   WS-WRITE-COUNT
+           DISPLAY 'BATREG00:   EXCEPTIONS QUEUED    = '
+                   WS-QUEUE-COUNT
+           DISPLAY 'BATREG00:   ERRORS               = '
+                   WS-ERROR-COUNT
+      *
+           STOP RUN.
+      *
+      ****************************************************************
+      *    1000-INITIALIZE                                           *
+      ****************************************************************
+       1000-INITIALIZE.
+      *
+           MOVE FUNCTION CURRENT-DATE(1:8)
+               TO WS-CURRENT-DATE-DATA
+      *
+           STRING WS-CURR-YYYY '-'
+                  WS-CURR-MM   '-'
+                  WS-CURR-DD
+                  DELIMITED BY SIZE
+                  INTO WS-TODAY-DATE
+      *
+           MOVE WS-TODAY-DATE TO WS-CURRENT-TIMESTAMP
+      *
+           MOVE WS-MODULE-ID TO WS-CHKP-PROGRAM-ID
+           MOVE +500 TO WS-CHECKPOINT-FREQ
+      *
+           INITIALIZE WS-COUNTERS
+      *
+      *    RENEWAL REMINDER WINDOW FROM CONFIG
+      *
+           MOVE +30 TO WS-REMINDER-DAYS
+      *
+           EXEC SQL
+               SELECT CONFIG_VALUE
+               INTO  :CONFIG-VALUE
+               FROM  AUTOSALE.SYSTEM_CONFIG
+               WHERE CONFIG_KEY = 'BATREG00_REMINDER_DAYS'
+           END-EXEC
+      *
+           IF SQLCODE = +0
+               COMPUTE WS-HV-REMINDER-DAYS =
+                   FUNCTION NUMVAL(CONFIG-VALUE-TX(
+                       1:CONFIG-VALUE-LN))
+               MOVE WS-HV-REMINDER-DAYS TO WS-REMINDER-DAYS
+           END-IF
+      *
+           DISPLAY 'BATREG00: PROCESSING DATE  = ' WS-TODAY-DATE
+           DISPLAY 'BATREG00: REMINDER WINDOW  = ' WS-REMINDER-DAYS
+      *
+      *    CHECK FOR RESTART
+      *
+           CALL 'COMCKPL0' USING WS-CHECKPOINT-CONTROL
+                                 WS-RESTART-CONTROL
+                                 WS-CHECKPOINT-AREA
+      *
+           IF WS-IS-RESTART
+               DISPLAY 'BATREG00: RESTARTING FROM KEY = '
+                       WS-RESTART-KEY
+               MOVE WS-CHKP-RECORDS-IN  TO WS-REG-COUNT
+               MOVE WS-CHKP-RECORDS-OUT TO WS-WRITE-COUNT
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    2000-OPEN-FILES                                           *
+      ****************************************************************
+       2000-OPEN-FILES.
+      *
+           OPEN OUTPUT REG-RENEWAL-FILE
+      *
+           IF WS-REGRMFILE-STATUS NOT = '00'
+               DISPLAY 'BATREG00: ERROR OPENING REGRMFILE - '
+                       WS-REGRMFILE-STATUS
+               MOVE 'OPEN-REGRMFILE'
+                   TO WS-LOG-MESSAGE
+               CALL 'COMLGEL0' USING WS-MODULE-ID
+                                     WS-LOG-MESSAGE
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    2500-WRITE-HEADER                                         *
+      ****************************************************************
+       2500-WRITE-HEADER.
+      *
+           INITIALIZE WS-OUT-BUFFER
+           STRING
+               'REG_ID|DEAL_NUMBER|VIN|CUSTOMER_ID'
+               '|REG_STATE|PLATE_NUMBER|ISSUED_DATE'
+               '|RENEWAL_DUE_DATE|DEALER_CODE'
+               '|LAST_NAME|FIRST_NAME'
+               '|ADDRESS|CITY|STATE|ZIP|HOME_PHONE|EMAIL'
+               '|EXTRACT_DATE'
+               DELIMITED BY SIZE
+               INTO WS-OUT-BUFFER
+      *
+           WRITE REG-RENEWAL-RECORD FROM WS-OUT-BUFFER
+           .
+      *
+      ****************************************************************
+      *    3000-PROCESS-RENEWALS                                     *
+      ****************************************************************
+       3000-PROCESS-RENEWALS.
+      *
+           EXEC SQL OPEN CSR_REG_RENEWAL END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               DISPLAY 'BATREG00: ERROR OPENING RENEWAL CURSOR - '
+                       SQLCODE
+               MOVE '3000-OPEN' TO WS-DB2-PARAGRAPH
+               MOVE SQLCODE TO WS-DB2-SQLCODE
+               CALL 'COMDBEL0' USING WS-DB2-ERROR-INFO
+                                     SQLCA
+               GO TO 3000-EXIT
+           END-IF
+      *
+           MOVE 'N' TO WS-EOF-REG
+      *
+           PERFORM UNTIL WS-REG-DONE
+               EXEC SQL FETCH CSR_REG_RENEWAL
+                   INTO :WS-HV-REG-ID
+                      , :WS-HV-DEAL-NUMBER
+                      , :WS-HV-VIN
+                      , :WS-HV-CUSTOMER-ID
+                      , :WS-HV-REG-STATE
+                      , :WS-HV-PLATE-NUMBER
+                      , :WS-HV-ISSUED-DATE
+                      , :WS-HV-RENEWAL-DUE-DATE
+                      , :WS-HV-DEALER-CODE
+                      , :WS-HV-LAST-NAME
+                      , :WS-HV-FIRST-NAME
+                      , :WS-HV-ADDRESS
+                      , :WS-HV-CITY
+                      , :WS-HV-STATE-CODE
+                      , :WS-HV-ZIP
+                      , :WS-HV-HOME-PHONE
+                      , :WS-HV-EMAIL
+               END-EXEC
+      *
+               EVALUATE SQLCODE
+                   WHEN +0
+                       ADD +1 TO WS-REG-COUNT
+                       PERFORM 5000-WRITE-RENEWAL-RECORD
+                       PERFORM 6000-QUEUE-RENEWAL-EXCEPTION
+                       PERFORM 7000-CHECK-CHECKPOINT
+                   WHEN +100
+                       SET WS-REG-DONE TO TRUE
+                   WHEN OTHER
+                       DISPLAY 'BATREG00: DB2 ERROR ON RENEWAL - '
+                               SQLCODE
+                       SET WS-REG-DONE TO TRUE
+               END-EVALUATE
+           END-PERFORM
+      *
+           EXEC SQL CLOSE CSR_REG_RENEWAL END-EXEC
+           .
+       3000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    5000-WRITE-RENEWAL-RECORD                                 *
+      ****************************************************************
+       5000-WRITE-RENEWAL-RECORD.
+      *
+           MOVE WS-HV-CUSTOMER-ID TO WS-CUST-ID-DISPLAY
+      *
+           INITIALIZE WS-OUT-BUFFER
+           STRING
+               WS-HV-REG-ID               '|'
+               WS-HV-DEAL-NUMBER          '|'
+               WS-HV-VIN                  '|'
+               WS-CUST-ID-DISPLAY         '|'
+               WS-HV-REG-STATE            '|'
+               WS-HV-PLATE-NUMBER         '|'
+               WS-HV-ISSUED-DATE          '|'
+               WS-HV-RENEWAL-DUE-DATE     '|'
+               WS-HV-DEALER-CODE          '|'
+               WS-HV-LAST-NAME            '|'
+               WS-HV-FIRST-NAME           '|'
+               WS-HV-ADDRESS              '|'
+               WS-HV-CITY                 '|'
+               WS-HV-STATE-CODE           '|'
+               WS-HV-ZIP                  '|'
+               WS-HV-HOME-PHONE           '|'
+               WS-HV-EMAIL                '|'
+               WS-TODAY-DATE
+               DELIMITED BY SIZE
+               INTO WS-OUT-BUFFER
+      *
+           WRITE REG-RENEWAL-RECORD FROM WS-OUT-BUFFER
+      *
+           IF WS-REGRMFILE-STATUS = '00'
+               ADD +1 TO WS-WRITE-COUNT
+           ELSE
+               DISPLAY 'BATREG00: WRITE ERROR - '
+                       WS-REGRMFILE-STATUS
+               ADD +1 TO WS-ERROR-COUNT
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    6000-QUEUE-RENEWAL-EXCEPTION                              *
+      ****************************************************************
+       6000-QUEUE-RENEWAL-EXCEPTION.
+      *
+           MOVE 'REGREN' TO WS-EXC-TYPE
+           MOVE WS-HV-DEALER-CODE TO WS-EXC-DEALER
+           MOVE WS-HV-REG-ID TO WS-EXC-KEY
+      *
+           STRING 'REGISTRATION ' WS-HV-REG-ID
+                  ' FOR VIN ' WS-HV-VIN
+                  ' RENEWS ' WS-HV-RENEWAL-DUE-DATE
+                  DELIMITED BY SIZE
+                  INTO WS-EXC-DESC
+      *
+           MOVE +0 TO WS-EXC-EXIST-COUNT
+      *
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO   :WS-EXC-EXIST-COUNT
+               FROM   AUTOSALE.EXCEPTION_QUEUE
+               WHERE  EXCEPTION_TYPE = :WS-EXC-TYPE
+                 AND  KEY_VALUE      = :WS-EXC-KEY
+                 AND  QUEUE_STATUS   = 'O'
+           END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               DISPLAY 'BATREG00: ERROR CHECKING EXCEPTION QUEUE - '
+                       SQLCODE
+               ADD +1 TO WS-ERROR-COUNT
+               GO TO 6000-EXIT
+           END-IF
+      *
+           IF WS-EXC-EXIST-COUNT = +0
+               EXEC SQL
+                   INSERT INTO AUTOSALE.EXCEPTION_QUEUE
+                       ( EXCEPTION_TYPE
+                       , SOURCE_PROGRAM
+                       , DEALER_CODE
+                       , KEY_VALUE
+                       , EXCEPTION_DESC
+                       , DETECTED_TS
+                       , QUEUE_STATUS
+                       )
+                   VALUES
+                       ( :WS-EXC-TYPE
+                       , 'BATREG00'
+                       , :WS-EXC-DEALER
+                       , :WS-EXC-KEY
+                       , :WS-EXC-DESC
+                       , CURRENT TIMESTAMP
+                       , 'O'
+                       )
+               END-EXEC
+      *
+               IF SQLCODE NOT = +0
+                   DISPLAY 'BATREG00: ERROR QUEUEING RENEWAL - '
+                           SQLCODE
+                   ADD +1 TO WS-ERROR-COUNT
+               ELSE
+                   ADD +1 TO WS-QUEUE-COUNT
+               END-IF
+           END-IF
+           .
+       6000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    7000-CHECK-CHECKPOINT                                     *
+      ****************************************************************
+       7000-CHECK-CHECKPOINT.
+      *
+           ADD +1 TO WS-RECORDS-SINCE-CHKP
+      *
+           IF WS-RECORDS-SINCE-CHKP >= WS-CHECKPOINT-INTERVAL
+               PERFORM 7500-TAKE-CHECKPOINT
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    7500-TAKE-CHECKPOINT                                      *
+      ****************************************************************
+       7500-TAKE-CHECKPOINT.
+      *
+           MOVE WS-REG-COUNT     TO WS-CHKP-RECORDS-IN
+           MOVE WS-WRITE-COUNT   TO WS-CHKP-RECORDS-OUT
+           MOVE WS-ERROR-COUNT   TO WS-CHKP-RECORDS-ERR
+           MOVE WS-HV-REG-ID     TO WS-CHKP-LAST-KEY
+           MOVE WS-CURRENT-TIMESTAMP
+                                 TO WS-CHKP-TIMESTAMP
+      *
+           EXEC SQL COMMIT END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               DISPLAY 'BATREG00: COMMIT FAILED - ' SQLCODE
+               MOVE '7500-COMMIT' TO WS-DB2-PARAGRAPH
+               MOVE SQLCODE TO WS-DB2-SQLCODE
+               CALL 'COMDBEL0' USING WS-DB2-ERROR-INFO
+                                     SQLCA
+           END-IF
+      *
+           CALL 'COMCKPL0' USING WS-CHECKPOINT-CONTROL
+                                 WS-RESTART-CONTROL
+                                 WS-CHECKPOINT-AREA
+      *
+           ADD +1 TO WS-CHECKPOINT-COUNT
+           MOVE +0 TO WS-RECORDS-SINCE-CHKP
+      *
+           DISPLAY 'BATREG00: CHECKPOINT #'
+                   WS-CHECKPOINT-COUNT
+                   ' AT REGISTRATION ' WS-REG-COUNT
+           .
+      *
+      ****************************************************************
+      *    8000-FINAL-CHECKPOINT                                     *
+      ****************************************************************
+       8000-FINAL-CHECKPOINT.
+      *
+           IF WS-RECORDS-SINCE-CHKP > 0
+               PERFORM 7500-TAKE-CHECKPOINT
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    9000-CLOSE-FILES                                          *
+      ****************************************************************
+       9000-CLOSE-FILES.
+      *
+           CLOSE REG-RENEWAL-FILE
+      *
+           IF WS-REGRMFILE-STATUS NOT = '00'
+               DISPLAY 'BATREG00: ERROR CLOSING REGRMFILE - '
+                       WS-REGRMFILE-STATUS
+           END-IF
+           .
+      ****************************************************************
+      * END OF BATREG00                                              *
+      ****************************************************************
