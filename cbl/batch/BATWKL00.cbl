@@ -103,6 +103,17 @@
            05  WS-CR-SQLCODE          PIC S9(09) COMP.
            05  WS-CR-CHKP-COUNT       PIC S9(07) COMP-3.
       *
+      *    SCHEDULING GATE FIELDS
+      *
+       01  WS-SCH-REQUEST.
+           05  WS-SCH-JOB-NAME        PIC X(08).
+      *
+       01  WS-SCH-RESULT.
+           05  WS-SCH-RETURN-CODE     PIC S9(04) COMP.
+           05  WS-SCH-RETURN-MSG      PIC X(79).
+           05  WS-SCH-CONFLICT-JOB    PIC X(08).
+           05  WS-SCH-SQLCODE         PIC S9(09) COMP.
+      *
       *    LOGGING FIELDS
       *
        01  WS-LOG-USER-ID             PIC X(08) VALUE 'BATCH   '.
@@ -200,6 +211,7 @@
            DISPLAY 'BATWKL00: WEEKLY BATCH PROCESSING - START'
       *
            PERFORM 1000-INITIALIZE
+           PERFORM 1500-CHECK-SCHEDULE
            PERFORM 2000-INIT-CHECKPOINT
       *
            PERFORM 3000-PROCESS-AGING
@@ -243,6 +255,27 @@
            .
       *
       ****************************************************************
+      *    1500-CHECK-SCHEDULE - REFUSE TO START IF ANOTHER JOB ON   *
+      *                          AN OVERLAPPING TABLE SET IS         *
+      *                          CURRENTLY IN PROGRESS               *
+      ****************************************************************
+       1500-CHECK-SCHEDULE.
+      *
+           MOVE 'BATWKL00' TO WS-SCH-JOB-NAME
+      *
+           CALL 'COMSCHL0' USING WS-SCH-REQUEST
+                                 WS-SCH-RESULT
+      *
+           IF WS-SCH-RETURN-CODE = +8 OR WS-SCH-RETURN-CODE = +16
+               DISPLAY 'BATWKL00: ' WS-SCH-RETURN-MSG
+               MOVE +16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+      *
+           DISPLAY 'BATWKL00: ' WS-SCH-RETURN-MSG
+           .
+      *
+      ****************************************************************
       *    2000-INIT-CHECKPOINT                                      *
       ****************************************************************
        2000-INIT-CHECKPOINT.
