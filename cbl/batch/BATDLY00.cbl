@@ -16,6 +16,22 @@
       *                FOR ALL ACTIVE FLOOR PLAN VEHICLES             *
       *             4. INSERT INTEREST RECORDS INTO                   *
       *                FLOOR_PLAN_INTEREST TABLE                      *
+      *             5. AUTO-RELEASE VEHICLES HELD (HD STATUS) PAST    *
+      *                THE MAX-HOLD-DAYS LIMIT IN SYSTEM_CONFIG, SO   *
+      *                AN ABANDONED HOLD DOESN'T SIT ON A VEHICLE     *
+      *                INDEFINITELY                                   *
+      *             6. QUEUE A WORKLIST REMINDER FOR EACH APPROVED    *
+      *                CREDIT CHECK WHOSE EXPIRY_DATE IS WITHIN THE   *
+      *                SYSTEM_CONFIG REMINDER WINDOW, SO A DESK CAN   *
+      *                GET THE CUSTOMER RE-PULLED BEFORE IT LAPSES    *
+      *             7. EXPIRE STALE WORKSHEET QUOTES (SALES_DEAL      *
+      *                STATUS 'WS') OLDER THAN A SYSTEM_CONFIG-DRIVEN *
+      *                NUMBER OF DAYS - RELEASES THE VEHICLE BACK TO  *
+      *                AV VIA COMSTCK0 WHEN IT IS STILL HELD FOR THE  *
+      *                QUOTE, RELEASES ANY INCENTIVE_APPLIED UNITS    *
+      *                RESERVED AGAINST THE DEAL, AND MARKS THE DEAL   *
+      *                EX (EXPIRED) SO AN ABANDONED WORKSHEET DOESN'T  *
+      *                SIT OPEN FOREVER                               *
       *                                                              *
       * CHECKPOINT: EVERY 500 VEHICLES PROCESSED VIA COMCKPL0       *
       *                                                              *
@@ -24,10 +40,29 @@
       *             AUTOSALE.FLOOR_PLAN_VEHICLE (READ/UPDATE)        *
       *             AUTOSALE.FLOOR_PLAN_LENDER  (READ)               *
       *             AUTOSALE.FLOOR_PLAN_INTEREST(INSERT)             *
+      *             AUTOSALE.CREDIT_CHECK       (READ)               *
+      *             AUTOSALE.CUSTOMER           (READ)               *
+      *             AUTOSALE.EXCEPTION_QUEUE    (READ/INSERT)        *
       *             AUTOSALE.RESTART_CONTROL    (READ/UPDATE)        *
+      *             AUTOSALE.SYSTEM_CONFIG      (READ)               *
+      *             AUTOSALE.STOCK_POSITION     (UPDATE VIA COMSTCK0)*
+      *             AUTOSALE.INCENTIVE_APPLIED  (READ/DELETE)        *
+      *             AUTOSALE.INCENTIVE_PROGRAM  (UPDATE)             *
+      *                                                              *
+      * CALLS:      COMCKPL0 - CHECKPOINT/RESTART                    *
+      *             COMLGEL0 - AUDIT LOG ENTRY                       *
+      *             COMSTCK0 - STOCK COUNT UPDATE (HOLD RELEASE)     *
       *                                                              *
       * CHANGE LOG:                                                  *
       *   2026-03-29  INITIAL CREATION                               *
+      *   2026-08-09  ADDED PHASE 4 - AUTO-RELEASE EXPIRED VEHICLE   *
+      *               HOLDS PAST SYSTEM_CONFIG MAX-HOLD-DAYS         *
+      *   2026-08-09  ADDED PHASE 6 - QUEUE EXCEPTION_QUEUE WORKLIST *
+      *               REMINDERS FOR CREDIT CHECKS NEARING EXPIRY     *
+      *               (SEE ADMEXC00 FOR THE ONLINE WORKLIST)         *
+      *   2026-08-09  ADDED PHASE 7 - EXPIRE STALE WORKSHEET QUOTES   *
+      *               PAST SYSTEM_CONFIG MAX QUOTE AGE, RELEASING    *
+      *               THE VEHICLE AND ANY RESERVED INCENTIVE UNITS   *
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -41,6 +76,8 @@
        01  WS-MODULE-ID                PIC X(08) VALUE 'BATDLY00'.
       *
            EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+           COPY DCLSYSCF.
       *
       *    COPY CHECKPOINT/RESTART AREAS
       *
@@ -55,6 +92,10 @@
            05  WS-DEALS-EXPIRED-CT     PIC S9(09) COMP VALUE +0.
            05  WS-FP-VEHICLES-CT       PIC S9(09) COMP VALUE +0.
            05  WS-FP-INTEREST-CT       PIC S9(09) COMP VALUE +0.
+           05  WS-HOLDS-EXPIRED-CT     PIC S9(09) COMP VALUE +0.
+           05  WS-CREDIT-EXP-CT        PIC S9(09) COMP VALUE +0.
+           05  WS-STALE-QUOTES-CT      PIC S9(09) COMP VALUE +0.
+           05  WS-INCENTIVES-RLSD-CT   PIC S9(09) COMP VALUE +0.
            05  WS-TOTAL-PROCESSED      PIC S9(09) COMP VALUE +0.
            05  WS-ERROR-COUNT          PIC S9(09) COMP VALUE +0.
       *
@@ -68,6 +109,8 @@
                10  FILLER              PIC X(13).
            05  WS-CURRENT-DATE         PIC X(10) VALUE SPACES.
            05  WS-CUTOFF-DATE          PIC X(10) VALUE SPACES.
+           05  WS-CREDIT-EXP-CUTOFF    PIC X(10) VALUE SPACES.
+           05  WS-STALE-QUOTE-CUTOFF   PIC X(10) VALUE SPACES.
            05  WS-FORMATTED-TS         PIC X(26) VALUE SPACES.
       *
       *    WORK FIELDS
@@ -82,6 +125,14 @@
            05  WS-COMBINED-RATE        PIC S9(05)V9(3) COMP-3
                                                        VALUE +0.
            05  WS-RETURN-CODE          PIC S9(04) COMP VALUE +0.
+           05  WS-MAX-HOLD-DAYS        PIC S9(09) COMP VALUE +7.
+           05  WS-HV-MAX-HOLD-DAYS     PIC S9(09) COMP VALUE +7.
+           05  WS-CREDIT-EXP-DAYS      PIC S9(09) COMP VALUE +5.
+           05  WS-HV-CREDIT-EXP-DAYS   PIC S9(09) COMP VALUE +5.
+           05  WS-STALE-QUOTE-DAYS     PIC S9(09) COMP VALUE +14.
+           05  WS-HV-STALE-QUOTE-DAYS  PIC S9(09) COMP VALUE +14.
+           05  WS-EXC-EXIST-COUNT      PIC S9(09) COMP VALUE +0.
+           05  WS-CUST-ID-DISP         PIC Z(8)9.
       *
       *    CHECKPOINT CALL FIELDS
       *
@@ -111,6 +162,17 @@
            05  WS-CR-SQLCODE          PIC S9(09) COMP.
            05  WS-CR-CHKP-COUNT       PIC S9(07) COMP-3.
       *
+      *    SCHEDULING GATE FIELDS
+      *
+       01  WS-SCH-REQUEST.
+           05  WS-SCH-JOB-NAME        PIC X(08).
+      *
+       01  WS-SCH-RESULT.
+           05  WS-SCH-RETURN-CODE     PIC S9(04) COMP.
+           05  WS-SCH-RETURN-MSG      PIC X(79).
+           05  WS-SCH-CONFLICT-JOB    PIC X(08).
+           05  WS-SCH-SQLCODE         PIC S9(09) COMP.
+      *
       *    DB2 ERROR HANDLER FIELDS
       *
        01  WS-DBE-PROGRAM-NAME        PIC X(08) VALUE 'BATDLY00'.
@@ -159,6 +221,35 @@
            05  WS-HV-FP-SPREAD        PIC S9(03)V9(3) COMP-3.
            05  WS-HV-FP-DAYS-FLOOR    PIC S9(04) COMP.
       *
+      *    HOST VARIABLES - HELD VEHICLES
+      *
+       01  WS-HV-HELD.
+           05  WS-HV-HD-VIN           PIC X(17).
+           05  WS-HV-HD-DEALER-CODE   PIC X(05).
+           05  WS-HV-HD-STATUS        PIC X(02).
+      *
+      *    HOST VARIABLES - CREDIT CHECKS NEARING EXPIRY
+      *
+       01  WS-HV-CREDIT-EXP.
+           05  WS-HV-CE-CREDIT-ID     PIC S9(09) COMP.
+           05  WS-HV-CE-CUSTOMER-ID   PIC S9(09) COMP.
+           05  WS-HV-CE-EXPIRY-DATE   PIC X(10).
+           05  WS-HV-CE-DEALER-CODE   PIC X(05).
+      *
+      *    HOST VARIABLES - STALE WORKSHEET QUOTES
+      *
+       01  WS-HV-STALE-QUOTE.
+           05  WS-HV-SQ-DEAL-NUMBER   PIC X(10).
+           05  WS-HV-SQ-VIN           PIC X(17).
+           05  WS-HV-SQ-DEALER-CODE   PIC X(05).
+           05  WS-HV-SQ-DEAL-STATUS   PIC X(02).
+           05  WS-HV-SQ-VEH-STATUS    PIC X(02).
+      *
+      *    HOST VARIABLES - INCENTIVES RESERVED AGAINST A STALE QUOTE
+      *
+       01  WS-HV-RSVD-INCENTIVE.
+           05  WS-HV-RI-INCENTIVE-ID  PIC X(10).
+      *
       *    EOF FLAGS
       *
        01  WS-EOF-FLAGS.
@@ -168,6 +259,44 @@
                88  WS-PENDING-DONE               VALUE 'Y'.
            05  WS-EOF-FLOOR-PLAN       PIC X(01) VALUE 'N'.
                88  WS-FLOOR-PLAN-DONE            VALUE 'Y'.
+           05  WS-EOF-HELD             PIC X(01) VALUE 'N'.
+               88  WS-HELD-DONE                  VALUE 'Y'.
+           05  WS-EOF-CREDIT-EXP       PIC X(01) VALUE 'N'.
+               88  WS-CREDIT-EXP-DONE            VALUE 'Y'.
+           05  WS-EOF-STALE-QUOTE      PIC X(01) VALUE 'N'.
+               88  WS-STALE-QUOTE-DONE           VALUE 'Y'.
+           05  WS-EOF-RSVD-INCENTIVE   PIC X(01) VALUE 'N'.
+               88  WS-RSVD-INCENTIVE-DONE        VALUE 'Y'.
+      *
+      *    EXCEPTION_QUEUE LINKAGE - CREDIT EXPIRY WORKLIST REMINDER
+      *
+       01  WS-EXC-FIELDS.
+           05  WS-EXC-TYPE            PIC X(06).
+           05  WS-EXC-DEALER          PIC X(05).
+           05  WS-EXC-KEY             PIC X(20).
+           05  WS-EXC-DESC            PIC X(80).
+      *
+      *    COMSTCK0 LINKAGE - AUTO-RELEASE EXPIRED HOLD
+      *
+       01  WS-STK-REQUEST.
+           05  WS-STK-FUNCTION         PIC X(04).
+           05  WS-STK-DEALER-CODE      PIC X(05).
+           05  WS-STK-VIN              PIC X(17).
+           05  WS-STK-USER-ID          PIC X(08).
+           05  WS-STK-REASON           PIC X(60).
+      *
+       01  WS-STK-RESULT.
+           05  WS-STK-RETURN-CODE      PIC S9(04) COMP.
+           05  WS-STK-RETURN-MSG       PIC X(79).
+           05  WS-STK-OLD-STATUS       PIC X(02).
+           05  WS-STK-NEW-STATUS       PIC X(02).
+           05  WS-STK-ON-HAND          PIC S9(04) COMP.
+           05  WS-STK-IN-TRANSIT       PIC S9(04) COMP.
+           05  WS-STK-ALLOCATED        PIC S9(04) COMP.
+           05  WS-STK-ON-HOLD          PIC S9(04) COMP.
+           05  WS-STK-SOLD-MTD         PIC S9(04) COMP.
+           05  WS-STK-SOLD-YTD         PIC S9(04) COMP.
+           05  WS-STK-SQLCODE          PIC S9(09) COMP.
       *
       *    DB2 CURSORS
       *
@@ -215,6 +344,61 @@
                WHERE  FPV.FP_STATUS = 'AC'
                ORDER BY FPV.VIN
            END-EXEC
+      *
+      *    CURSOR: VEHICLES ON HOLD PAST THE MAX-HOLD-DAYS LIMIT
+      *
+           EXEC SQL DECLARE CSR_HELD_VEHICLES CURSOR FOR
+               SELECT VIN
+                    , DEALER_CODE
+                    , VEHICLE_STATUS
+               FROM   AUTOSALE.VEHICLE
+               WHERE  VEHICLE_STATUS = 'HD'
+                 AND  UPDATED_TS <=
+                      CURRENT TIMESTAMP - :WS-MAX-HOLD-DAYS DAYS
+               ORDER BY VIN
+           END-EXEC
+      *
+      *    CURSOR: APPROVED CREDIT CHECKS EXPIRING WITHIN THE
+      *    REMINDER WINDOW THAT ARE NOT ALREADY EXPIRED
+      *
+           EXEC SQL DECLARE CSR_CREDIT_EXP CURSOR FOR
+               SELECT CC.CREDIT_ID
+                    , CC.CUSTOMER_ID
+                    , CC.EXPIRY_DATE
+                    , CU.DEALER_CODE
+               FROM   AUTOSALE.CREDIT_CHECK CC
+               INNER JOIN AUTOSALE.CUSTOMER CU
+                 ON   CC.CUSTOMER_ID = CU.CUSTOMER_ID
+               WHERE  CC.STATUS = 'AP'
+                 AND  CC.EXPIRY_DATE BETWEEN :WS-CURRENT-DATE
+                                          AND :WS-CREDIT-EXP-CUTOFF
+               ORDER BY CC.EXPIRY_DATE
+           END-EXEC
+      *
+      *    CURSOR: WORKSHEET QUOTES OLDER THAN THE STALE-QUOTE CUTOFF
+      *
+           EXEC SQL DECLARE CSR_STALE_QUOTES CURSOR FOR
+               SELECT S.DEAL_NUMBER
+                    , S.VIN
+                    , S.DEALER_CODE
+                    , S.DEAL_STATUS
+                    , V.VEHICLE_STATUS
+               FROM   AUTOSALE.SALES_DEAL S
+               INNER JOIN AUTOSALE.VEHICLE V
+                 ON   S.VIN = V.VIN
+               WHERE  S.DEAL_STATUS = 'WS'
+                 AND  S.DEAL_DATE <= :WS-STALE-QUOTE-CUTOFF
+               ORDER BY S.DEAL_NUMBER
+           END-EXEC
+      *
+      *    CURSOR: INCENTIVE_APPLIED ROWS RESERVED AGAINST A STALE
+      *    QUOTE'S DEAL, SO THEIR UNITS CAN BE GIVEN BACK
+      *
+           EXEC SQL DECLARE CSR_RSVD_INCENTIVES CURSOR FOR
+               SELECT INCENTIVE_ID
+               FROM   AUTOSALE.INCENTIVE_APPLIED
+               WHERE  DEAL_NUMBER = :WS-HV-SQ-DEAL-NUMBER
+           END-EXEC
       *
        PROCEDURE DIVISION.
       *
@@ -223,11 +407,15 @@
            DISPLAY 'BATDLY00: DAILY END-OF-DAY PROCESSING - START'
       *
            PERFORM 1000-INITIALIZE
+           PERFORM 1500-CHECK-SCHEDULE
            PERFORM 2000-INIT-CHECKPOINT
       *
            PERFORM 3000-PROCESS-DELIVERED
            PERFORM 4000-PROCESS-PENDING-DEALS
            PERFORM 5000-PROCESS-FLOOR-PLAN
+           PERFORM 6000-PROCESS-HELD-VEHICLES
+           PERFORM 7000-PROCESS-CREDIT-EXPIRY
+           PERFORM 7500-PROCESS-STALE-QUOTES
       *
            PERFORM 8000-MARK-COMPLETE
            PERFORM 9000-DISPLAY-STATS
@@ -260,11 +448,110 @@
       *
            DISPLAY 'BATDLY00: PROCESSING DATE  = ' WS-CURRENT-DATE
            DISPLAY 'BATDLY00: EXPIRY CUTOFF    = ' WS-CUTOFF-DATE
+      *
+      *    MAX HOLD DAYS FROM CONFIG
+      *
+           MOVE +7 TO WS-MAX-HOLD-DAYS
+      *
+           EXEC SQL
+               SELECT CONFIG_VALUE
+               INTO  :CONFIG-VALUE
+               FROM  AUTOSALE.SYSTEM_CONFIG
+               WHERE CONFIG_KEY = 'STKHLD00_MAX_HOLD_DAYS'
+           END-EXEC
+      *
+           IF SQLCODE = +0
+               COMPUTE WS-HV-MAX-HOLD-DAYS =
+                   FUNCTION NUMVAL(CONFIG-VALUE-TX(
+                       1:CONFIG-VALUE-LN))
+               MOVE WS-HV-MAX-HOLD-DAYS TO WS-MAX-HOLD-DAYS
+           END-IF
+      *
+           DISPLAY 'BATDLY00: MAX HOLD DAYS    = ' WS-MAX-HOLD-DAYS
+      *
+      *    CREDIT CHECK EXPIRY REMINDER WINDOW FROM CONFIG
+      *
+           MOVE +5 TO WS-CREDIT-EXP-DAYS
+      *
+           EXEC SQL
+               SELECT CONFIG_VALUE
+               INTO  :CONFIG-VALUE
+               FROM  AUTOSALE.SYSTEM_CONFIG
+               WHERE CONFIG_KEY = 'CUSCRED0_REMINDER_DAYS'
+           END-EXEC
+      *
+           IF SQLCODE = +0
+               COMPUTE WS-HV-CREDIT-EXP-DAYS =
+                   FUNCTION NUMVAL(CONFIG-VALUE-TX(
+                       1:CONFIG-VALUE-LN))
+               MOVE WS-HV-CREDIT-EXP-DAYS TO WS-CREDIT-EXP-DAYS
+           END-IF
+      *
+           EXEC SQL
+               SELECT CHAR(CURRENT DATE + :WS-CREDIT-EXP-DAYS DAYS,
+                           ISO)
+               INTO :WS-CREDIT-EXP-CUTOFF
+               FROM SYSIBM.SYSDUMMY1
+           END-EXEC
+      *
+           DISPLAY 'BATDLY00: CREDIT EXP DAYS  = ' WS-CREDIT-EXP-DAYS
+           DISPLAY 'BATDLY00: CREDIT EXP CUTOFF= '
+                   WS-CREDIT-EXP-CUTOFF
+      *
+      *    STALE WORKSHEET QUOTE AGE FROM CONFIG
+      *
+           MOVE +14 TO WS-STALE-QUOTE-DAYS
+      *
+           EXEC SQL
+               SELECT CONFIG_VALUE
+               INTO  :CONFIG-VALUE
+               FROM  AUTOSALE.SYSTEM_CONFIG
+               WHERE CONFIG_KEY = 'SALQOT00_QUOTE_EXPIRE_DAYS'
+           END-EXEC
+      *
+           IF SQLCODE = +0
+               COMPUTE WS-HV-STALE-QUOTE-DAYS =
+                   FUNCTION NUMVAL(CONFIG-VALUE-TX(
+                       1:CONFIG-VALUE-LN))
+               MOVE WS-HV-STALE-QUOTE-DAYS TO WS-STALE-QUOTE-DAYS
+           END-IF
+      *
+           EXEC SQL
+               SELECT CHAR(CURRENT DATE - :WS-STALE-QUOTE-DAYS DAYS,
+                           ISO)
+               INTO :WS-STALE-QUOTE-CUTOFF
+               FROM SYSIBM.SYSDUMMY1
+           END-EXEC
+      *
+           DISPLAY 'BATDLY00: STALE QUOTE DAYS = ' WS-STALE-QUOTE-DAYS
+           DISPLAY 'BATDLY00: STALE QUOTE CUTOFF= '
+                   WS-STALE-QUOTE-CUTOFF
       *
            INITIALIZE WS-COUNTERS
            .
       *
       ****************************************************************
+      *    1500-CHECK-SCHEDULE - REFUSE TO START IF ANOTHER JOB ON   *
+      *                          AN OVERLAPPING TABLE SET IS         *
+      *                          CURRENTLY IN PROGRESS               *
+      ****************************************************************
+       1500-CHECK-SCHEDULE.
+      *
+           MOVE 'BATDLY00' TO WS-SCH-JOB-NAME
+      *
+           CALL 'COMSCHL0' USING WS-SCH-REQUEST
+                                 WS-SCH-RESULT
+      *
+           IF WS-SCH-RETURN-CODE = +8 OR WS-SCH-RETURN-CODE = +16
+               DISPLAY 'BATDLY00: ' WS-SCH-RETURN-MSG
+               MOVE +16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+      *
+           DISPLAY 'BATDLY00: ' WS-SCH-RETURN-MSG
+           .
+      *
+      ****************************************************************
       *    2000-INIT-CHECKPOINT                                      *
       ****************************************************************
        2000-INIT-CHECKPOINT.
@@ -609,6 +896,387 @@
            EXIT.
       *
       ****************************************************************
+      *    6000-PROCESS-HELD-VEHICLES - EXPIRE AGED HOLDS            *
+      ****************************************************************
+       6000-PROCESS-HELD-VEHICLES.
+      *
+           DISPLAY 'BATDLY00: PHASE 4 - EXPIRE AGED VEHICLE HOLDS'
+      *
+           EXEC SQL OPEN CSR_HELD_VEHICLES END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               DISPLAY 'BATDLY00: ERROR OPENING HELD CURSOR - '
+                       SQLCODE
+               GO TO 6000-EXIT
+           END-IF
+      *
+           MOVE 'N' TO WS-EOF-HELD
+      *
+           PERFORM UNTIL WS-HELD-DONE
+               EXEC SQL FETCH CSR_HELD_VEHICLES
+                   INTO :WS-HV-HD-VIN
+                      , :WS-HV-HD-DEALER-CODE
+                      , :WS-HV-HD-STATUS
+               END-EXEC
+      *
+               EVALUATE SQLCODE
+                   WHEN +0
+                       PERFORM 6100-EXPIRE-HOLD
+                   WHEN +100
+                       SET WS-HELD-DONE TO TRUE
+                   WHEN OTHER
+                       DISPLAY 'BATDLY00: DB2 ERROR FETCH HELD - '
+                               SQLCODE
+                       SET WS-HELD-DONE TO TRUE
+               END-EVALUATE
+           END-PERFORM
+      *
+           EXEC SQL CLOSE CSR_HELD_VEHICLES END-EXEC
+           .
+       6000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    6100-EXPIRE-HOLD - RELEASE BACK TO AVAILABLE VIA COMSTCK0 *
+      ****************************************************************
+       6100-EXPIRE-HOLD.
+      *
+           MOVE 'RLSE'              TO WS-STK-FUNCTION
+           MOVE WS-HV-HD-DEALER-CODE TO WS-STK-DEALER-CODE
+           MOVE WS-HV-HD-VIN         TO WS-STK-VIN
+           MOVE 'BATCH   '          TO WS-STK-USER-ID
+           MOVE 'HOLD EXPIRED - EXCEEDED MAX HOLD DAYS'
+               TO WS-STK-REASON
+      *
+           CALL 'COMSTCK0' USING WS-STK-REQUEST
+                                 WS-STK-RESULT
+      *
+           IF WS-STK-RETURN-CODE <= +4
+               ADD +1 TO WS-HOLDS-EXPIRED-CT
+               ADD +1 TO WS-TOTAL-PROCESSED
+      *
+               CALL 'COMLGEL0' USING WS-LOG-USER-ID
+                                     WS-LOG-PROGRAM-ID
+                                     'UPD'
+                                     'VEHICLE'
+                                     WS-HV-HD-VIN
+                                     WS-HV-HD-STATUS
+                                     'AV'
+                                     WS-LOG-RETURN-CODE
+                                     WS-LOG-ERROR-MSG
+      *
+               PERFORM 3200-CHECK-CHECKPOINT
+           ELSE
+               ADD +1 TO WS-ERROR-COUNT
+               DISPLAY 'BATDLY00: ERROR RELEASING HOLD VIN='
+                       WS-HV-HD-VIN ' - ' WS-STK-RETURN-MSG
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    7000-PROCESS-CREDIT-EXPIRY - PHASE 6 - QUEUE A WORKLIST   *
+      *    REMINDER FOR EACH APPROVED CREDIT CHECK EXPIRING WITHIN   *
+      *    THE SYSTEM_CONFIG REMINDER WINDOW                        *
+      ****************************************************************
+       7000-PROCESS-CREDIT-EXPIRY.
+      *
+           DISPLAY 'BATDLY00: PHASE 6 - CREDIT CHECK EXPIRY REMINDERS'
+      *
+           EXEC SQL OPEN CSR_CREDIT_EXP END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               DISPLAY 'BATDLY00: ERROR OPENING CREDIT EXP CURSOR - '
+                       SQLCODE
+               GO TO 7000-EXIT
+           END-IF
+      *
+           MOVE 'N' TO WS-EOF-CREDIT-EXP
+      *
+           PERFORM UNTIL WS-CREDIT-EXP-DONE
+               EXEC SQL FETCH CSR_CREDIT_EXP
+                   INTO :WS-HV-CE-CREDIT-ID
+                      , :WS-HV-CE-CUSTOMER-ID
+                      , :WS-HV-CE-EXPIRY-DATE
+                      , :WS-HV-CE-DEALER-CODE
+               END-EXEC
+      *
+               EVALUATE SQLCODE
+                   WHEN +0
+                       PERFORM 7100-QUEUE-CREDIT-REMINDER
+                   WHEN +100
+                       SET WS-CREDIT-EXP-DONE TO TRUE
+                   WHEN OTHER
+                       DISPLAY 'BATDLY00: DB2 ERROR FETCH CREDIT EXP - '
+                               SQLCODE
+                       SET WS-CREDIT-EXP-DONE TO TRUE
+               END-EVALUATE
+           END-PERFORM
+      *
+           EXEC SQL CLOSE CSR_CREDIT_EXP END-EXEC
+           .
+       7000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    7100-QUEUE-CREDIT-REMINDER - LAND THE REMINDER ON         *
+      *    EXCEPTION_QUEUE FOR THE ONLINE WORKLIST (SEE ADMEXC00).   *
+      *    A REMINDER ALREADY OPEN FOR THIS CREDIT CHECK IS NOT      *
+      *    RE-QUEUED, SO A CLERK WORKING THE LIST DOESN'T SEE THE    *
+      *    SAME ITEM NIGHT AFTER NIGHT UNTIL IT IS MARKED RESOLVED.  *
+      ****************************************************************
+       7100-QUEUE-CREDIT-REMINDER.
+      *
+           MOVE 'CRDEXP' TO WS-EXC-TYPE
+           MOVE WS-HV-CE-DEALER-CODE TO WS-EXC-DEALER
+           MOVE WS-HV-CE-CREDIT-ID TO WS-CUST-ID-DISP
+           MOVE WS-CUST-ID-DISP TO WS-EXC-KEY
+      *
+           MOVE WS-HV-CE-CUSTOMER-ID TO WS-CUST-ID-DISP
+           STRING 'CUSTOMER_ID=' WS-CUST-ID-DISP
+                  ' CREDIT CHECK EXPIRES ' WS-HV-CE-EXPIRY-DATE
+                  DELIMITED BY SIZE
+                  INTO WS-EXC-DESC
+      *
+           MOVE +0 TO WS-EXC-EXIST-COUNT
+      *
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO   :WS-EXC-EXIST-COUNT
+               FROM   AUTOSALE.EXCEPTION_QUEUE
+               WHERE  EXCEPTION_TYPE = :WS-EXC-TYPE
+                 AND  KEY_VALUE      = :WS-EXC-KEY
+                 AND  QUEUE_STATUS   = 'O'
+           END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               DISPLAY 'BATDLY00: ERROR CHECKING EXCEPTION QUEUE - '
+                       SQLCODE
+               ADD +1 TO WS-ERROR-COUNT
+               GO TO 7100-EXIT
+           END-IF
+      *
+           IF WS-EXC-EXIST-COUNT = +0
+               EXEC SQL
+                   INSERT INTO AUTOSALE.EXCEPTION_QUEUE
+                       ( EXCEPTION_TYPE
+                       , SOURCE_PROGRAM
+                       , DEALER_CODE
+                       , KEY_VALUE
+                       , EXCEPTION_DESC
+                       , DETECTED_TS
+                       , QUEUE_STATUS
+                       )
+                   VALUES
+                       ( :WS-EXC-TYPE
+                       , 'BATDLY00'
+                       , :WS-EXC-DEALER
+                       , :WS-EXC-KEY
+                       , :WS-EXC-DESC
+                       , CURRENT TIMESTAMP
+                       , 'O'
+                       )
+               END-EXEC
+      *
+               IF SQLCODE NOT = +0
+                   DISPLAY 'BATDLY00: ERROR QUEUEING CREDIT REMINDER - '
+                           SQLCODE
+                   ADD +1 TO WS-ERROR-COUNT
+               ELSE
+                   ADD +1 TO WS-CREDIT-EXP-CT
+                   ADD +1 TO WS-TOTAL-PROCESSED
+               END-IF
+           END-IF
+      *
+           PERFORM 3200-CHECK-CHECKPOINT
+           .
+       7100-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    7500-PROCESS-STALE-QUOTES - PHASE 7 - EXPIRE WORKSHEET     *
+      *    QUOTES OLDER THAN THE SYSTEM_CONFIG-DRIVEN STALE-QUOTE AGE *
+      ****************************************************************
+       7500-PROCESS-STALE-QUOTES.
+      *
+           DISPLAY 'BATDLY00: PHASE 7 - EXPIRE STALE WORKSHEET QUOTES'
+      *
+           EXEC SQL OPEN CSR_STALE_QUOTES END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               DISPLAY 'BATDLY00: ERROR OPENING STALE QUOTE CURSOR - '
+                       SQLCODE
+               GO TO 7500-EXIT
+           END-IF
+      *
+           MOVE 'N' TO WS-EOF-STALE-QUOTE
+      *
+           PERFORM UNTIL WS-STALE-QUOTE-DONE
+               EXEC SQL FETCH CSR_STALE_QUOTES
+                   INTO :WS-HV-SQ-DEAL-NUMBER
+                      , :WS-HV-SQ-VIN
+                      , :WS-HV-SQ-DEALER-CODE
+                      , :WS-HV-SQ-DEAL-STATUS
+                      , :WS-HV-SQ-VEH-STATUS
+               END-EXEC
+      *
+               EVALUATE SQLCODE
+                   WHEN +0
+                       PERFORM 7600-EXPIRE-STALE-QUOTE
+                   WHEN +100
+                       SET WS-STALE-QUOTE-DONE TO TRUE
+                   WHEN OTHER
+                       DISPLAY 'BATDLY00: DB2 ERROR FETCH STALE QUOTE- '
+                               SQLCODE
+                       SET WS-STALE-QUOTE-DONE TO TRUE
+               END-EVALUATE
+           END-PERFORM
+      *
+           EXEC SQL CLOSE CSR_STALE_QUOTES END-EXEC
+           .
+       7500-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    7600-EXPIRE-STALE-QUOTE - RELEASE THE VEHICLE (IF STILL    *
+      *    HELD FOR THE QUOTE), GIVE BACK ANY RESERVED INCENTIVE      *
+      *    UNITS, AND MARK THE DEAL EX (EXPIRED)                      *
+      ****************************************************************
+       7600-EXPIRE-STALE-QUOTE.
+      *
+      *    ONLY COMSTCK0 CAN RELEASE A VEHICLE THAT IS ACTUALLY ON    *
+      *    HOLD (HD) FOR THIS QUOTE. SALQOT00 DOES NOT HOLD THE       *
+      *    VEHICLE TODAY, BUT SKIPPING THE CALL WHEN IT'S ALREADY     *
+      *    AV KEEPS THIS SWEEP SAFE IF A HOLD IS EVER ADDED LATER.    *
+      *
+           IF WS-HV-SQ-VEH-STATUS = 'HD'
+               MOVE 'RLSE'              TO WS-STK-FUNCTION
+               MOVE WS-HV-SQ-DEALER-CODE TO WS-STK-DEALER-CODE
+               MOVE WS-HV-SQ-VIN         TO WS-STK-VIN
+               MOVE 'BATCH   '          TO WS-STK-USER-ID
+               MOVE 'WORKSHEET QUOTE EXPIRED - EXCEEDED MAX AGE'
+                   TO WS-STK-REASON
+      *
+               CALL 'COMSTCK0' USING WS-STK-REQUEST
+                                     WS-STK-RESULT
+      *
+               IF WS-STK-RETURN-CODE > +4
+                   ADD +1 TO WS-ERROR-COUNT
+                   DISPLAY 'BATDLY00: ERROR RELEASING QUOTE VIN='
+                           WS-HV-SQ-VIN ' - ' WS-STK-RETURN-MSG
+                   GO TO 7600-EXIT
+               END-IF
+           END-IF
+      *
+           PERFORM 7700-RELEASE-RSVD-INCENTIVES
+      *
+           EXEC SQL
+               UPDATE AUTOSALE.SALES_DEAL
+                  SET DEAL_STATUS = 'EX'
+                    , UPDATED_TS  = CURRENT TIMESTAMP
+               WHERE  DEAL_NUMBER = :WS-HV-SQ-DEAL-NUMBER
+                 AND  DEAL_STATUS = 'WS'
+           END-EXEC
+      *
+           IF SQLCODE = +0
+               ADD +1 TO WS-STALE-QUOTES-CT
+               ADD +1 TO WS-TOTAL-PROCESSED
+      *
+               CALL 'COMLGEL0' USING WS-LOG-USER-ID
+                                     WS-LOG-PROGRAM-ID
+                                     'UPD'
+                                     'SALES_DEAL'
+                                     WS-HV-SQ-DEAL-NUMBER
+                                     WS-HV-SQ-DEAL-STATUS
+                                     'EX'
+                                     WS-LOG-RETURN-CODE
+                                     WS-LOG-ERROR-MSG
+      *
+               PERFORM 3200-CHECK-CHECKPOINT
+           ELSE
+               ADD +1 TO WS-ERROR-COUNT
+               DISPLAY 'BATDLY00: ERROR EXPIRING QUOTE DEAL='
+                       WS-HV-SQ-DEAL-NUMBER ' SQLCODE=' SQLCODE
+           END-IF
+           .
+       7600-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    7700-RELEASE-RSVD-INCENTIVES - GIVE BACK UNITS_USED FOR    *
+      *    EACH INCENTIVE_APPLIED ROW RESERVED AGAINST THIS DEAL AND  *
+      *    REMOVE THE RESERVATION                                     *
+      ****************************************************************
+       7700-RELEASE-RSVD-INCENTIVES.
+      *
+           EXEC SQL OPEN CSR_RSVD_INCENTIVES END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               DISPLAY 'BATDLY00: ERROR OPENING RSVD INCENTIVE CSR - '
+                       SQLCODE
+               GO TO 7700-EXIT
+           END-IF
+      *
+           MOVE 'N' TO WS-EOF-RSVD-INCENTIVE
+      *
+           PERFORM UNTIL WS-RSVD-INCENTIVE-DONE
+               EXEC SQL FETCH CSR_RSVD_INCENTIVES
+                   INTO :WS-HV-RI-INCENTIVE-ID
+               END-EXEC
+      *
+               EVALUATE SQLCODE
+                   WHEN +0
+                       PERFORM 7710-RELEASE-ONE-INCENTIVE
+                   WHEN +100
+                       SET WS-RSVD-INCENTIVE-DONE TO TRUE
+                   WHEN OTHER
+                       DISPLAY 'BATDLY00: DB2 ERROR FETCH RSVD INC - '
+                               SQLCODE
+                       SET WS-RSVD-INCENTIVE-DONE TO TRUE
+               END-EVALUATE
+           END-PERFORM
+      *
+           EXEC SQL CLOSE CSR_RSVD_INCENTIVES END-EXEC
+           .
+       7700-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    7710-RELEASE-ONE-INCENTIVE                                *
+      ****************************************************************
+       7710-RELEASE-ONE-INCENTIVE.
+      *
+           EXEC SQL
+               UPDATE AUTOSALE.INCENTIVE_PROGRAM
+                  SET UNITS_USED = UNITS_USED - 1
+               WHERE  INCENTIVE_ID = :WS-HV-RI-INCENTIVE-ID
+                 AND  UNITS_USED > 0
+           END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               DISPLAY 'BATDLY00: ERROR RELEASING INCENTIVE UNIT ID='
+                       WS-HV-RI-INCENTIVE-ID ' SQLCODE=' SQLCODE
+               ADD +1 TO WS-ERROR-COUNT
+               GO TO 7710-EXIT
+           END-IF
+      *
+           EXEC SQL
+               DELETE FROM AUTOSALE.INCENTIVE_APPLIED
+               WHERE  DEAL_NUMBER   = :WS-HV-SQ-DEAL-NUMBER
+                 AND  INCENTIVE_ID  = :WS-HV-RI-INCENTIVE-ID
+           END-EXEC
+      *
+           IF SQLCODE = +0
+               ADD +1 TO WS-INCENTIVES-RLSD-CT
+           ELSE
+               DISPLAY 'BATDLY00: ERROR DELETING INCENTIVE_APPLIED ID='
+                       WS-HV-RI-INCENTIVE-ID ' SQLCODE=' SQLCODE
+               ADD +1 TO WS-ERROR-COUNT
+           END-IF
+           .
+       7710-EXIT.
+           EXIT.
+      *
+      ****************************************************************
       *    8000-MARK-COMPLETE                                        *
       ****************************************************************
        8000-MARK-COMPLETE.
@@ -643,6 +1311,14 @@
                    WS-FP-VEHICLES-CT
            DISPLAY 'BATDLY00: FP INTEREST RECORDS = '
                    WS-FP-INTEREST-CT
+           DISPLAY 'BATDLY00: HOLDS EXPIRED       = '
+                   WS-HOLDS-EXPIRED-CT
+           DISPLAY 'BATDLY00: CREDIT EXP REMINDERS= '
+                   WS-CREDIT-EXP-CT
+           DISPLAY 'BATDLY00: STALE QUOTES EXPIRED= '
+                   WS-STALE-QUOTES-CT
+           DISPLAY 'BATDLY00: INCENTIVE UNITS RLSD= '
+                   WS-INCENTIVES-RLSD-CT
            DISPLAY 'BATDLY00: TOTAL PROCESSED     = '
                    WS-TOTAL-PROCESSED
            DISPLAY 'BATDLY00: ERRORS              = '
