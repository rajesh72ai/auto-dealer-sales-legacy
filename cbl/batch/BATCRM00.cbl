@@ -18,10 +18,17 @@
       *                                                              *
       * TABLES:     AUTOSALE.CUSTOMER        (READ/UPDATE)          *
       *             AUTOSALE.SALES_DEAL      (READ)                  *
+      *             AUTOSALE.DEALER_SYSTEM_MAP(READ)                 *
       *             AUTOSALE.BATCH_CONTROL   (READ/UPDATE)           *
       *             AUTOSALE.BATCH_CHECKPOINT(READ/UPDATE)           *
       *                                                              *
-      * OUTPUT:     CRMFILE DD - PIPE-DELIMITED CRM EXTRACT         *
+      * OUTPUT:     CRMFILE  DD - PIPE-DELIMITED CRM EXTRACT FOR     *
+      *                           THE STANDARD CRM DESTINATION      *
+      *             CRMFILE2 DD - PIPE-DELIMITED CRM EXTRACT FOR     *
+      *                           CUSTOMERS WHOSE MOST RECENT DEAL   *
+      *                           IS WITH A DEALER MAPPED TO AN      *
+      *                           ALTERNATE CRM VIA                  *
+      *                           AUTOSALE.DEALER_SYSTEM_MAP         *
       *                                                              *
       * CALLS:      COMCKPL0 - CHECKPOINT/RESTART                    *
       *             COMDBEL0 - DB2 ERROR HANDLER                     *
@@ -31,6 +38,11 @@
       *                                                              *
       * CHANGE LOG:                                                  *
       *   2026-03-29  INITIAL CREATION                               *
+      *   2026-08-09  ADDED PER-DEALER CRM DESTINATION-SYSTEM        *
+      *               ROUTING - CUSTOMERS WHOSE MOST RECENT DEAL IS  *
+      *               WITH A DEALER MAPPED IN DEALER_SYSTEM_MAP NOW  *
+      *               WRITE TO A SEPARATE CRMFILE2 EXTRACT INSTEAD   *
+      *               OF ASSUMING EVERY DEALER GOES TO THE SAME CRM  *
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -43,6 +55,11 @@
                ASSIGN TO CRMFILE
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-CRMFILE-STATUS.
+      *
+           SELECT CRM-FILE2
+               ASSIGN TO CRMFILE2
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CRMFILE2-STATUS.
       *
        DATA DIVISION.
       *
@@ -52,12 +69,19 @@
            BLOCK CONTAINS 0 RECORDS
            RECORD CONTAINS 20 TO 800 CHARACTERS.
        01  CRM-RECORD                    PIC X(800).
+      *
+       FD  CRM-FILE2
+           RECORDING MODE IS V
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 20 TO 800 CHARACTERS.
+       01  CRM-RECORD2                   PIC X(800).
       *
        WORKING-STORAGE SECTION.
       *
        01  WS-MODULE-ID                  PIC X(08) VALUE 'BATCRM00'.
       *
        01  WS-CRMFILE-STATUS             PIC X(02) VALUE SPACES.
+       01  WS-CRMFILE2-STATUS            PIC X(02) VALUE SPACES.
       *
            EXEC SQL INCLUDE SQLCA END-EXEC.
       *
@@ -72,6 +96,19 @@
            05  WS-ERROR-COUNT            PIC S9(09) COMP-3 VALUE +0.
            05  WS-CHECKPOINT-INTERVAL    PIC S9(07) COMP-3 VALUE +500.
       *
+      *    PER-DESTINATION-SYSTEM WRITE COUNTERS
+      *
+       01  WS-SYS-COUNTERS.
+           05  WS-STD-WRITE-COUNT        PIC S9(09) COMP-3 VALUE +0.
+           05  WS-ALT-WRITE-COUNT        PIC S9(09) COMP-3 VALUE +0.
+      *
+      *    CUSTOMER CRM DESTINATION-SYSTEM CODE
+      *
+       01  WS-CUST-CRM-CODE              PIC X(04) VALUE 'STD '.
+           88  WS-CUST-IS-STD-SYSTEM             VALUE 'STD '.
+      *
+       01  WS-CRM-OUTPUT-RECORD          PIC X(800).
+      *
       *    EOF FLAG
       *
        01  WS-EOF-CUST                   PIC X(01) VALUE 'N'.
@@ -114,6 +151,12 @@
            05  WS-HV-LAST-PURCHASE-DATE  PIC X(10).
            05  WS-HV-TOTAL-SPENT         PIC S9(11)V99 COMP-3.
            05  WS-HV-LAST-DEAL-TYPE      PIC X(02).
+           05  WS-HV-LAST-DEAL-DEALER    PIC X(05).
+      *
+      *    HOST VARIABLES - DEALER SYSTEM MAP LOOKUP
+      *
+       01  WS-HV-DSYM.
+           05  WS-HV-DS-CRM-CODE         PIC X(04).
       *
       *    CUSTOMER ID AS STRING FOR OUTPUT
       *
@@ -165,7 +208,7 @@
            PERFORM 1000-INITIALIZE
            PERFORM 2000-OPEN-FILES
       *
-           IF WS-CRMFILE-STATUS = '00'
+           IF WS-CRMFILE-STATUS = '00' AND WS-CRMFILE2-STATUS = '00'
                PERFORM 2500-WRITE-HEADER
                PERFORM 3000-PROCESS-CUSTOMERS
                PERFORM 6500-UPDATE-CONTROL-TABLE
@@ -179,6 +222,10 @@
                    WS-CUST-COUNT
            DISPLAY 'BATCRM00:   RECORDS WRITTEN    = '
                    WS-WRITE-COUNT
+           DISPLAY 'BATCRM00:     STANDARD SYSTEM  = '
+                   WS-STD-WRITE-COUNT
+           DISPLAY 'BATCRM00:     ALTERNATE SYSTEM = '
+                   WS-ALT-WRITE-COUNT
            DISPLAY 'BATCRM00:   ERRORS             = '
                    WS-ERROR-COUNT
       *
@@ -257,6 +304,17 @@
                CALL 'COMLGEL0' USING WS-MODULE-ID
                                      WS-LOG-MESSAGE
            END-IF
+      *
+           OPEN OUTPUT CRM-FILE2
+      *
+           IF WS-CRMFILE2-STATUS NOT = '00'
+               DISPLAY 'BATCRM00: ERROR OPENING CRMFILE2 - '
+                       WS-CRMFILE2-STATUS
+               MOVE 'OPEN-CRMFILE2'
+                   TO WS-LOG-MESSAGE
+               CALL 'COMLGEL0' USING WS-MODULE-ID
+                                     WS-LOG-MESSAGE
+           END-IF
            .
       *
       ****************************************************************
@@ -276,6 +334,7 @@
                INTO WS-OUT-BUFFER
       *
            WRITE CRM-RECORD FROM WS-OUT-BUFFER
+           WRITE CRM-RECORD2 FROM WS-OUT-BUFFER
            .
       *
       ****************************************************************
@@ -319,6 +378,7 @@
                    WHEN +0
                        ADD +1 TO WS-CUST-COUNT
                        PERFORM 4000-GET-PURCHASE-HISTORY
+                       PERFORM 4500-LOOKUP-DEALER-SYSTEM
                        PERFORM 5000-WRITE-CRM-RECORD
                        PERFORM 6000-UPDATE-SYNC-DATE
                        PERFORM 7000-CHECK-CHECKPOINT
@@ -368,7 +428,9 @@
            IF WS-HV-TOTAL-DEALS > 0
                EXEC SQL
                    SELECT DEAL_TYPE
+                        , DEALER_CODE
                    INTO   :WS-HV-LAST-DEAL-TYPE
+                        , :WS-HV-LAST-DEAL-DEALER
                    FROM   AUTOSALE.SALES_DEAL
                    WHERE  CUSTOMER_ID = :WS-HV-CUSTOMER-ID
                      AND  DEAL_DATE = :WS-HV-LAST-PURCHASE-DATE
@@ -377,9 +439,40 @@
       *
                IF SQLCODE NOT = +0
                    MOVE SPACES TO WS-HV-LAST-DEAL-TYPE
+                   MOVE SPACES TO WS-HV-LAST-DEAL-DEALER
                END-IF
            ELSE
                MOVE SPACES TO WS-HV-LAST-DEAL-TYPE
+               MOVE SPACES TO WS-HV-LAST-DEAL-DEALER
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    4500-LOOKUP-DEALER-SYSTEM                                 *
+      ****************************************************************
+       4500-LOOKUP-DEALER-SYSTEM.
+      *
+           MOVE 'STD ' TO WS-CUST-CRM-CODE
+      *
+           IF WS-HV-LAST-DEAL-DEALER NOT = SPACES
+               EXEC SQL
+                   SELECT CRM_SYSTEM_CODE
+                   INTO   :WS-HV-DS-CRM-CODE
+                   FROM   AUTOSALE.DEALER_SYSTEM_MAP
+                   WHERE  DEALER_CODE = :WS-HV-LAST-DEAL-DEALER
+               END-EXEC
+      *
+               EVALUATE SQLCODE
+                   WHEN +0
+                       MOVE WS-HV-DS-CRM-CODE TO WS-CUST-CRM-CODE
+                   WHEN +100
+                       CONTINUE
+                   WHEN OTHER
+                       MOVE '4500-LKUP-SYS' TO WS-DB2-PARAGRAPH
+                       MOVE SQLCODE TO WS-DB2-SQLCODE
+                       CALL 'COMDBEL0' USING WS-DB2-ERROR-INFO
+                                             SQLCA
+               END-EVALUATE
            END-IF
            .
       *
@@ -415,10 +508,16 @@
                DELIMITED BY SIZE
                INTO WS-OUT-BUFFER
       *
-           WRITE CRM-RECORD FROM WS-OUT-BUFFER
+           MOVE WS-OUT-BUFFER TO WS-CRM-OUTPUT-RECORD
+           PERFORM 5200-WRITE-CRM-RECORD
       *
            IF WS-CRMFILE-STATUS = '00'
                ADD +1 TO WS-WRITE-COUNT
+               IF WS-CUST-IS-STD-SYSTEM
+                   ADD +1 TO WS-STD-WRITE-COUNT
+               ELSE
+                   ADD +1 TO WS-ALT-WRITE-COUNT
+               END-IF
            ELSE
                DISPLAY 'BATCRM00: WRITE ERROR - '
                        WS-CRMFILE-STATUS
@@ -427,6 +526,19 @@
            .
       *
       ****************************************************************
+      *    5200-WRITE-CRM-RECORD                                     *
+      ****************************************************************
+       5200-WRITE-CRM-RECORD.
+      *
+           IF WS-CUST-IS-STD-SYSTEM
+               WRITE CRM-RECORD FROM WS-CRM-OUTPUT-RECORD
+           ELSE
+               WRITE CRM-RECORD2 FROM WS-CRM-OUTPUT-RECORD
+               MOVE WS-CRMFILE2-STATUS TO WS-CRMFILE-STATUS
+           END-IF
+           .
+      *
+      ****************************************************************
       *    6000-UPDATE-SYNC-DATE                                     *
       ****************************************************************
        6000-UPDATE-SYNC-DATE.
@@ -550,6 +662,13 @@
                DISPLAY 'BATCRM00: ERROR CLOSING CRMFILE - '
                        WS-CRMFILE-STATUS
            END-IF
+      *
+           CLOSE CRM-FILE2
+      *
+           IF WS-CRMFILE2-STATUS NOT = '00'
+               DISPLAY 'BATCRM00: ERROR CLOSING CRMFILE2 - '
+                       WS-CRMFILE2-STATUS
+           END-IF
            .
       ****************************************************************
       * END OF BATCRM00                                              *
