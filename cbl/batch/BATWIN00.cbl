@@ -0,0 +1,591 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATWIN00.
+      ****************************************************************
+      * PROGRAM:    BATWIN00                                         *
+      * SYSTEM:     AUTOSALES - AUTOMOTIVE DEALER SALES & REPORTING  *
+      * MODULE:     BAT - BATCH PROCESSING                           *
+      * AUTHOR:     AUTOSALES DEVELOPMENT TEAM                       *
+      * DATE:       2026-08-09                                       *
+      * REGION:     BMP (BATCH MESSAGE PROCESSING)                   *
+      *                                                              *
+      * PURPOSE:    LAPSED-WARRANTY WIN-BACK MAILING EXTRACT.        *
+      *             FINDS VEHICLES WHOSE WARRANTY COVERAGE HAS       *
+      *             ENTIRELY LAPSED WITHIN THE LAST 90 DAYS (I.E.    *
+      *             THE LATEST WARRANTY EXPIRY ON THE VIN IS IN      *
+      *             THAT WINDOW), LOOKS UP THE CURRENT OWNER VIA     *
+      *             THE MOST RECENT DELIVERED SALES_DEAL ON THAT     *
+      *             VIN, AND - WHEN THAT DEAL DID NOT INCLUDE AN     *
+      *             EXTENDED WARRANTY F&I PRODUCT - WRITES A         *
+      *             MARKETING-READY RECORD (CUSTOMER CONTACT,        *
+      *             VEHICLE, EXPIRY DATE) SO THE SERVICE DEPARTMENT  *
+      *             CAN RUN A WIN-BACK MAILING ON THAT POPULATION.   *
+      *                                                              *
+      * TABLES:     AUTOSALE.WARRANTY          (READ)                *
+      *             AUTOSALE.SALES_DEAL        (READ)                *
+      *             AUTOSALE.FINANCE_PRODUCT   (READ)                *
+      *             AUTOSALE.VEHICLE           (READ)                *
+      *             AUTOSALE.CUSTOMER          (READ)                *
+      *                                                              *
+      * OUTPUT:     WINFILE DD - PIPE-DELIMITED WIN-BACK EXTRACT      *
+      *                                                              *
+      * CALLS:      COMCKPL0 - CHECKPOINT/RESTART                    *
+      *             COMDBEL0 - DB2 ERROR HANDLER                     *
+      *                                                              *
+      * CHECKPOINT: EVERY 500 VINS PROCESSED VIA CALL 'COMCKPL0'     *
+      *                                                              *
+      * CHANGE LOG:                                                  *
+      *   2026-08-09  INITIAL CREATION                               *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WIN-FILE
+               ASSIGN TO WINFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-WINFILE-STATUS.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+       FD  WIN-FILE
+           RECORDING MODE IS V
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 20 TO 400 CHARACTERS.
+       01  WIN-RECORD                    PIC X(400).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-MODULE-ID                  PIC X(08) VALUE 'BATWIN00'.
+      *
+       01  WS-WINFILE-STATUS             PIC X(02) VALUE SPACES.
+      *
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+      *    DCLGEN COPYBOOKS
+      *
+           COPY DCLWARTY.
+           COPY DCLSLDEL.
+           COPY DCLFINPR.
+           COPY DCLVEHCL.
+           COPY DCLCUSTM.
+      *
+      *    PROCESSING COUNTERS
+      *
+       01  WS-COUNTERS.
+           05  WS-LAPSED-VIN-CT         PIC S9(09) COMP-3 VALUE +0.
+           05  WS-NO-OWNER-CT           PIC S9(09) COMP-3 VALUE +0.
+           05  WS-HAS-EW-CT             PIC S9(09) COMP-3 VALUE +0.
+           05  WS-WRITE-COUNT           PIC S9(09) COMP-3 VALUE +0.
+           05  WS-ERROR-COUNT           PIC S9(09) COMP-3 VALUE +0.
+      *
+      *    CHECKPOINT CALL FIELDS (MATCHES COMCKPL0 LINKAGE)
+      *
+       01  WS-CHKP-FUNCTION.
+           05  WS-CF-FUNC-CODE        PIC X(04).
+           05  WS-CF-PROGRAM-NAME     PIC X(08).
+           05  WS-CF-JOB-NAME         PIC X(08).
+           05  WS-CF-STEP-NAME        PIC X(08).
+           05  WS-CF-CHECKPOINT-FREQ  PIC S9(07) COMP-3.
+      *
+       01  WS-CHKP-DATA.
+           05  WS-CD-EYE-CATCHER     PIC X(08).
+           05  WS-CD-PROGRAM-ID       PIC X(08).
+           05  WS-CD-TIMESTAMP        PIC X(26).
+           05  WS-CD-LAST-KEY         PIC X(50).
+           05  WS-CD-RECORDS-PROC     PIC S9(09) COMP.
+           05  WS-CD-USER-DATA        PIC X(139).
+      *
+       01  WS-CHKP-RESULT.
+           05  WS-CR-RETURN-CODE      PIC S9(04) COMP.
+           05  WS-CR-RETURN-MSG       PIC X(79).
+           05  WS-CR-RESTART-FLAG     PIC X(01).
+           05  WS-CR-CHECKPOINT-ID    PIC X(20).
+           05  WS-CR-RECORDS-PROC     PIC S9(09) COMP.
+           05  WS-CR-LAST-KEY         PIC X(50).
+           05  WS-CR-IMS-STATUS       PIC X(02).
+           05  WS-CR-SQLCODE          PIC S9(09) COMP.
+           05  WS-CR-CHKP-COUNT       PIC S9(07) COMP-3.
+      *
+       01  WS-CHECKPOINT-FREQ         PIC S9(07) COMP-3 VALUE +500.
+       01  WS-RECORDS-SINCE-CHKP      PIC S9(09) COMP-3 VALUE +0.
+       01  WS-CHECKPOINT-COUNT        PIC S9(07) COMP-3 VALUE +0.
+      *
+      *    CURRENT DATE / CUTOFF FIELDS
+      *
+       01  WS-DATE-FIELDS.
+           05  WS-CURRENT-DATE-DATA.
+               10  WS-CURR-YYYY        PIC 9(04).
+               10  WS-CURR-MM          PIC 9(02).
+               10  WS-CURR-DD          PIC 9(02).
+               10  FILLER              PIC X(13).
+           05  WS-TODAY-DATE           PIC X(10) VALUE SPACES.
+           05  WS-LAPSE-CUTOFF         PIC X(10) VALUE SPACES.
+      *
+      *    DB2 ERROR FIELDS
+      *
+       01  WS-DB2-ERROR-INFO.
+           05  WS-DB2-PROGRAM            PIC X(08) VALUE 'BATWIN00'.
+           05  WS-DB2-PARAGRAPH          PIC X(30) VALUE SPACES.
+           05  WS-DB2-SQLCODE            PIC S9(09) COMP VALUE +0.
+      *
+      *    HOST VARIABLES - LAPSED WARRANTY CURSOR
+      *
+       01  WS-HV-LAPSED.
+           05  WS-HV-LP-VIN             PIC X(17).
+           05  WS-HV-LP-EXPIRY          PIC X(10).
+      *
+      *    HOST VARIABLES - CURRENT OWNER LOOKUP
+      *
+       01  WS-HV-OWNER.
+           05  WS-HV-OW-DEAL-NUMBER     PIC X(10).
+           05  WS-HV-OW-CUSTOMER-ID     PIC S9(09) COMP.
+           05  WS-HV-OW-DELIVERY-DATE   PIC X(10).
+      *
+       01  WS-HV-EW-COUNT               PIC S9(09) COMP VALUE +0.
+      *
+      *    NULL INDICATORS
+      *
+       01  WS-NULL-IND.
+           05  NI-HOME-PHONE             PIC S9(04) COMP VALUE 0.
+           05  NI-CELL-PHONE             PIC S9(04) COMP VALUE 0.
+           05  NI-EMAIL                  PIC S9(04) COMP VALUE 0.
+      *
+      *    OUTPUT DISPLAY FIELDS
+      *
+       01  WS-CUST-ID-DISPLAY            PIC 9(09).
+       01  WS-MODEL-YEAR-DISPLAY         PIC 9(04).
+      *
+      *    OUTPUT BUFFER
+      *
+       01  WS-OUT-BUFFER                 PIC X(400) VALUE SPACES.
+      *
+      *    EOF FLAG
+      *
+       01  WS-EOF-LAPSED                 PIC X(01) VALUE 'N'.
+           88  WS-LAPSED-DONE                      VALUE 'Y'.
+      *
+      *    DB2 CURSOR - VINS WHOSE WARRANTY COVERAGE HAS FULLY
+      *    LAPSED WITHIN THE WIN-BACK WINDOW
+      *
+           EXEC SQL DECLARE CSR_LAPSED CURSOR FOR
+               SELECT W.VIN
+                    , CHAR(MAX(W.EXPIRY_DATE), ISO)
+               FROM   AUTOSALE.WARRANTY W
+               GROUP BY W.VIN
+               HAVING MAX(W.EXPIRY_DATE) BETWEEN :WS-LAPSE-CUTOFF
+                                              AND :WS-TODAY-DATE
+               ORDER BY W.VIN
+           END-EXEC
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAIN-CONTROL.
+      *
+           DISPLAY 'BATWIN00: WARRANTY WIN-BACK EXTRACT - START'
+      *
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-OPEN-FILES
+      *
+           IF WS-WINFILE-STATUS = '00'
+               PERFORM 2500-WRITE-HEADER
+               PERFORM 3000-PROCESS-LAPSED-WARRANTIES
+               PERFORM 8000-FINAL-CHECKPOINT
+           END-IF
+      *
+           PERFORM 9000-CLOSE-FILES
+      *
+           DISPLAY 'BATWIN00: PROCESSING COMPLETE'
+           DISPLAY 'BATWIN00:   LAPSED VINS FOUND  = '
+                   WS-LAPSED-VIN-CT
+           DISPLAY 'BATWIN00:   NO CURRENT OWNER   = '
+                   WS-NO-OWNER-CT
+           DISPLAY 'BATWIN00:   ALREADY HAS EXT WAR = '
+                   WS-HAS-EW-CT
+           DISPLAY 'BATWIN00:   RECORDS WRITTEN    = '
+                   WS-WRITE-COUNT
+           DISPLAY 'BATWIN00:   ERRORS             = '
+                   WS-ERROR-COUNT
+      *
+           DISPLAY 'BATWIN00: WARRANTY WIN-BACK EXTRACT - END'
+      *
+           STOP RUN.
+      *
+      ****************************************************************
+      *    1000-INITIALIZE                                           *
+      ****************************************************************
+       1000-INITIALIZE.
+      *
+           MOVE FUNCTION CURRENT-DATE(1:8)
+               TO WS-CURRENT-DATE-DATA
+      *
+           STRING WS-CURR-YYYY '-'
+                  WS-CURR-MM   '-'
+                  WS-CURR-DD
+                  DELIMITED BY SIZE
+                  INTO WS-TODAY-DATE
+      *
+      *    LAPSE WINDOW = CURRENT DATE MINUS 90 DAYS
+      *
+           EXEC SQL
+               SELECT CHAR(CURRENT DATE - 90 DAYS, ISO)
+               INTO   :WS-LAPSE-CUTOFF
+               FROM   SYSIBM.SYSDUMMY1
+           END-EXEC
+      *
+           DISPLAY 'BATWIN00: PROCESSING DATE     = ' WS-TODAY-DATE
+           DISPLAY 'BATWIN00: LAPSE WINDOW START   = '
+                   WS-LAPSE-CUTOFF
+      *
+           INITIALIZE WS-COUNTERS
+      *
+           MOVE 'INIT'     TO WS-CF-FUNC-CODE
+           MOVE 'BATWIN00' TO WS-CF-PROGRAM-NAME
+           MOVE 'BATWIN00' TO WS-CF-JOB-NAME
+           MOVE 'WINBACK ' TO WS-CF-STEP-NAME
+           MOVE +500       TO WS-CF-CHECKPOINT-FREQ
+      *
+           INITIALIZE WS-CHKP-DATA
+           MOVE 'ASCHKP00' TO WS-CD-EYE-CATCHER
+           MOVE 'BATWIN00' TO WS-CD-PROGRAM-ID
+      *
+           CALL 'COMCKPL0' USING WS-CHKP-FUNCTION
+                                 WS-CHKP-DATA
+                                 WS-CHKP-RESULT
+      *
+           IF WS-CR-RETURN-CODE > +4
+               DISPLAY 'BATWIN00: CHECKPOINT INIT FAILED - '
+                       WS-CR-RETURN-MSG
+               MOVE +16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+      *
+           DISPLAY 'BATWIN00: ' WS-CR-RETURN-MSG
+      *
+           MOVE +500 TO WS-CHECKPOINT-FREQ
+           .
+      *
+      ****************************************************************
+      *    2000-OPEN-FILES                                           *
+      ****************************************************************
+       2000-OPEN-FILES.
+      *
+           OPEN OUTPUT WIN-FILE
+      *
+           IF WS-WINFILE-STATUS NOT = '00'
+               DISPLAY 'BATWIN00: ERROR OPENING WINFILE - '
+                       WS-WINFILE-STATUS
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    2500-WRITE-HEADER                                         *
+      ****************************************************************
+       2500-WRITE-HEADER.
+      *
+           INITIALIZE WS-OUT-BUFFER
+           STRING
+               'CUST_ID|LAST_NAME|FIRST_NAME'
+               '|ADDRESS|CITY|STATE|ZIP'
+               '|HOME_PHONE|CELL_PHONE|EMAIL'
+               '|VIN|MODEL_YEAR|MAKE_CODE|MODEL_CODE'
+               '|WARRANTY_EXPIRY|EXTRACT_DATE'
+               DELIMITED BY SIZE
+               INTO WS-OUT-BUFFER
+      *
+           WRITE WIN-RECORD FROM WS-OUT-BUFFER
+           .
+      *
+      ****************************************************************
+      *    3000-PROCESS-LAPSED-WARRANTIES                            *
+      ****************************************************************
+       3000-PROCESS-LAPSED-WARRANTIES.
+      *
+           EXEC SQL OPEN CSR_LAPSED END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               DISPLAY 'BATWIN00: ERROR OPENING LAPSED CURSOR - '
+                       SQLCODE
+               MOVE '3000-OPEN' TO WS-DB2-PARAGRAPH
+               MOVE SQLCODE TO WS-DB2-SQLCODE
+               CALL 'COMDBEL0' USING WS-DB2-ERROR-INFO
+                                     SQLCA
+               GO TO 3000-EXIT
+           END-IF
+      *
+           MOVE 'N' TO WS-EOF-LAPSED
+      *
+           PERFORM UNTIL WS-LAPSED-DONE
+               EXEC SQL FETCH CSR_LAPSED
+                   INTO :WS-HV-LP-VIN
+                      , :WS-HV-LP-EXPIRY
+               END-EXEC
+      *
+               EVALUATE SQLCODE
+                   WHEN +0
+                       ADD +1 TO WS-LAPSED-VIN-CT
+                       PERFORM 4000-CHECK-CURRENT-OWNER
+                       PERFORM 7000-CHECK-CHECKPOINT
+                   WHEN +100
+                       SET WS-LAPSED-DONE TO TRUE
+                   WHEN OTHER
+                       DISPLAY 'BATWIN00: DB2 ERROR FETCH LAPSED - '
+                               SQLCODE
+                       SET WS-LAPSED-DONE TO TRUE
+               END-EVALUATE
+           END-PERFORM
+      *
+           EXEC SQL CLOSE CSR_LAPSED END-EXEC
+           .
+       3000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    4000-CHECK-CURRENT-OWNER - MOST RECENT DELIVERED DEAL     *
+      ****************************************************************
+       4000-CHECK-CURRENT-OWNER.
+      *
+           EXEC SQL
+               SELECT DEAL_NUMBER
+                    , CUSTOMER_ID
+                    , CHAR(DELIVERY_DATE, ISO)
+               INTO   :WS-HV-OW-DEAL-NUMBER
+                    , :WS-HV-OW-CUSTOMER-ID
+                    , :WS-HV-OW-DELIVERY-DATE
+               FROM   AUTOSALE.SALES_DEAL
+               WHERE  VIN = :WS-HV-LP-VIN
+                 AND  DELIVERY_DATE IS NOT NULL
+               ORDER BY DELIVERY_DATE DESC
+               FETCH FIRST 1 ROW ONLY
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+               WHEN +0
+                   PERFORM 5000-CHECK-EXTENDED-WARRANTY
+               WHEN +100
+                   ADD +1 TO WS-NO-OWNER-CT
+               WHEN OTHER
+                   ADD +1 TO WS-ERROR-COUNT
+                   MOVE '4000-OWNER' TO WS-DB2-PARAGRAPH
+                   MOVE SQLCODE TO WS-DB2-SQLCODE
+                   CALL 'COMDBEL0' USING WS-DB2-ERROR-INFO
+                                         SQLCA
+           END-EVALUATE
+           .
+      *
+      ****************************************************************
+      *    5000-CHECK-EXTENDED-WARRANTY - SKIP IF ALREADY PURCHASED  *
+      ****************************************************************
+       5000-CHECK-EXTENDED-WARRANTY.
+      *
+           MOVE +0 TO WS-HV-EW-COUNT
+      *
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO   :WS-HV-EW-COUNT
+               FROM   AUTOSALE.FINANCE_PRODUCT
+               WHERE  DEAL_NUMBER = :WS-HV-OW-DEAL-NUMBER
+                 AND  PRODUCT_TYPE = 'EXW'
+           END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               ADD +1 TO WS-ERROR-COUNT
+               MOVE '5000-EXWAR' TO WS-DB2-PARAGRAPH
+               MOVE SQLCODE TO WS-DB2-SQLCODE
+               CALL 'COMDBEL0' USING WS-DB2-ERROR-INFO
+                                     SQLCA
+           ELSE
+               IF WS-HV-EW-COUNT > +0
+                   ADD +1 TO WS-HAS-EW-CT
+               ELSE
+                   PERFORM 6000-WRITE-WINBACK-RECORD
+               END-IF
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    6000-WRITE-WINBACK-RECORD                                 *
+      ****************************************************************
+       6000-WRITE-WINBACK-RECORD.
+      *
+           EXEC SQL
+               SELECT FIRST_NAME
+                    , LAST_NAME
+                    , ADDRESS_LINE1
+                    , CITY
+                    , STATE_CODE
+                    , ZIP_CODE
+                    , HOME_PHONE
+                    , CELL_PHONE
+                    , EMAIL
+               INTO   :FIRST-NAME
+                    , :LAST-NAME
+                    , :ADDRESS-LINE1
+                    , :CITY
+                    , :STATE-CODE
+                    , :ZIP-CODE
+                    , :HOME-PHONE
+                          :NI-HOME-PHONE
+                    , :CELL-PHONE
+                          :NI-CELL-PHONE
+                    , :EMAIL
+                          :NI-EMAIL
+               FROM   AUTOSALE.CUSTOMER
+               WHERE  CUSTOMER_ID = :WS-HV-OW-CUSTOMER-ID
+           END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               ADD +1 TO WS-ERROR-COUNT
+               MOVE '6000-CUST' TO WS-DB2-PARAGRAPH
+               MOVE SQLCODE TO WS-DB2-SQLCODE
+               CALL 'COMDBEL0' USING WS-DB2-ERROR-INFO
+                                     SQLCA
+               GO TO 6000-EXIT
+           END-IF
+      *
+      *    A MISSING PHONE/EMAIL ON FILE IS AN ORDINARY, COMMON
+      *    CUSTOMER STATE - BLANK THE FIELD RATHER THAN LET IT TRIP
+      *    THE CALLER'S NULL-FETCH
+      *
+           IF NI-HOME-PHONE < +0
+               MOVE SPACES TO HOME-PHONE OF DCLCUSTOMER
+           END-IF
+           IF NI-CELL-PHONE < +0
+               MOVE SPACES TO CELL-PHONE OF DCLCUSTOMER
+           END-IF
+           IF NI-EMAIL < +0
+               MOVE +1 TO EMAIL-LN OF DCLCUSTOMER
+               MOVE SPACES TO EMAIL-TX OF DCLCUSTOMER
+           END-IF
+      *
+           EXEC SQL
+               SELECT MODEL_YEAR
+                    , MAKE_CODE
+                    , MODEL_CODE
+               INTO   :MODEL-YEAR
+                    , :MAKE-CODE
+                    , :MODEL-CODE
+               FROM   AUTOSALE.VEHICLE
+               WHERE  VIN = :WS-HV-LP-VIN
+           END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               ADD +1 TO WS-ERROR-COUNT
+               MOVE '6000-VEH' TO WS-DB2-PARAGRAPH
+               MOVE SQLCODE TO WS-DB2-SQLCODE
+               CALL 'COMDBEL0' USING WS-DB2-ERROR-INFO
+                                     SQLCA
+               GO TO 6000-EXIT
+           END-IF
+      *
+           MOVE WS-HV-OW-CUSTOMER-ID TO WS-CUST-ID-DISPLAY
+           MOVE MODEL-YEAR           TO WS-MODEL-YEAR-DISPLAY
+      *
+           INITIALIZE WS-OUT-BUFFER
+           STRING
+               WS-CUST-ID-DISPLAY               '|'
+               LAST-NAME-TX(1:LAST-NAME-LN)      '|'
+               FIRST-NAME-TX(1:FIRST-NAME-LN)     '|'
+               ADDRESS-LINE1-TX(1:ADDRESS-LINE1-LN) '|'
+               CITY-TX(1:CITY-LN)                '|'
+               STATE-CODE                        '|'
+               ZIP-CODE                          '|'
+               HOME-PHONE                        '|'
+               CELL-PHONE                        '|'
+               EMAIL-TX(1:EMAIL-LN)              '|'
+               WS-HV-LP-VIN                      '|'
+               WS-MODEL-YEAR-DISPLAY             '|'
+               MAKE-CODE                         '|'
+               MODEL-CODE                        '|'
+               WS-HV-LP-EXPIRY                   '|'
+               WS-TODAY-DATE
+               DELIMITED BY SIZE
+               INTO WS-OUT-BUFFER
+      *
+           WRITE WIN-RECORD FROM WS-OUT-BUFFER
+      *
+           IF WS-WINFILE-STATUS = '00'
+               ADD +1 TO WS-WRITE-COUNT
+           ELSE
+               DISPLAY 'BATWIN00: WRITE ERROR - '
+                       WS-WINFILE-STATUS
+               ADD +1 TO WS-ERROR-COUNT
+           END-IF
+           .
+       6000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    7000-CHECK-CHECKPOINT                                     *
+      ****************************************************************
+       7000-CHECK-CHECKPOINT.
+      *
+           ADD +1 TO WS-RECORDS-SINCE-CHKP
+      *
+           IF WS-RECORDS-SINCE-CHKP >= WS-CHECKPOINT-FREQ
+               PERFORM 7500-ISSUE-CHECKPOINT
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    7500-ISSUE-CHECKPOINT                                     *
+      ****************************************************************
+       7500-ISSUE-CHECKPOINT.
+      *
+           MOVE 'CHKP' TO WS-CF-FUNC-CODE
+           MOVE WS-LAPSED-VIN-CT TO WS-CD-RECORDS-PROC
+           MOVE WS-HV-LP-VIN TO WS-CD-LAST-KEY
+      *
+           EXEC SQL COMMIT END-EXEC
+      *
+           CALL 'COMCKPL0' USING WS-CHKP-FUNCTION
+                                 WS-CHKP-DATA
+                                 WS-CHKP-RESULT
+      *
+           IF WS-CR-RETURN-CODE = +0
+               MOVE +0 TO WS-RECORDS-SINCE-CHKP
+               ADD +1 TO WS-CHECKPOINT-COUNT
+               DISPLAY 'BATWIN00: CHECKPOINT #'
+                       WS-CHECKPOINT-COUNT
+                       ' AT VIN ' WS-HV-LP-VIN
+           ELSE
+               DISPLAY 'BATWIN00: CHECKPOINT FAILED - '
+                       WS-CR-RETURN-MSG
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    8000-FINAL-CHECKPOINT                                     *
+      ****************************************************************
+       8000-FINAL-CHECKPOINT.
+      *
+           EXEC SQL COMMIT END-EXEC
+      *
+           MOVE 'DONE' TO WS-CF-FUNC-CODE
+           MOVE WS-LAPSED-VIN-CT TO WS-CD-RECORDS-PROC
+      *
+           CALL 'COMCKPL0' USING WS-CHKP-FUNCTION
+                                 WS-CHKP-DATA
+                                 WS-CHKP-RESULT
+      *
+           DISPLAY 'BATWIN00: ' WS-CR-RETURN-MSG
+           .
+      *
+      ****************************************************************
+      *    9000-CLOSE-FILES                                          *
+      ****************************************************************
+       9000-CLOSE-FILES.
+      *
+           CLOSE WIN-FILE
+      *
+           IF WS-WINFILE-STATUS NOT = '00'
+               DISPLAY 'BATWIN00: ERROR CLOSING WINFILE - '
+                       WS-WINFILE-STATUS
+           END-IF
+           .
+      ****************************************************************
+      * END OF BATWIN00                                              *
+      ****************************************************************
