@@ -21,10 +21,15 @@
       *             AUTOSALE.SALES_DEAL      (READ)                  *
       *             AUTOSALE.CUSTOMER        (READ)                  *
       *             AUTOSALE.DEALER          (READ)                  *
+      *             AUTOSALE.DEALER_SYSTEM_MAP(READ)                 *
       *             AUTOSALE.BATCH_CONTROL   (READ/UPDATE)           *
       *             AUTOSALE.BATCH_CHECKPOINT(READ/UPDATE)           *
       *                                                              *
-      * OUTPUT:     DMSFILE DD - DMS FORMAT HEADER + DETAIL RECORDS  *
+      * OUTPUT:     DMSFILE  DD - DMS EXTRACT FOR THE STANDARD DMS   *
+      *                           DESTINATION SYSTEM                 *
+      *             DMSFILE2 DD - DMS EXTRACT FOR DEALERS MAPPED TO  *
+      *                           AN ALTERNATE DMS DESTINATION VIA   *
+      *                           AUTOSALE.DEALER_SYSTEM_MAP         *
       *                                                              *
       * CALLS:      COMCKPL0 - CHECKPOINT/RESTART                    *
       *             COMDBEL0 - DB2 ERROR HANDLER                     *
@@ -34,6 +39,11 @@
       *                                                              *
       * CHANGE LOG:                                                  *
       *   2026-03-29  INITIAL CREATION                               *
+      *   2026-08-09  ADDED PER-DEALER DMS DESTINATION-SYSTEM        *
+      *               ROUTING - DEALERS MAPPED IN                    *
+      *               DEALER_SYSTEM_MAP NOW WRITE TO A SEPARATE      *
+      *               DMSFILE2 EXTRACT INSTEAD OF ASSUMING EVERY     *
+      *               DEALER GOES TO THE SAME DMS INSTANCE           *
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -46,6 +56,11 @@
                ASSIGN TO DMSFILE
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-DMSFILE-STATUS.
+      *
+           SELECT DMS-FILE2
+               ASSIGN TO DMSFILE2
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DMSFILE2-STATUS.
       *
        DATA DIVISION.
       *
@@ -55,12 +70,23 @@
            BLOCK CONTAINS 0 RECORDS
            RECORD CONTAINS 500 CHARACTERS.
        01  DMS-RECORD                    PIC X(500).
+      *
+      *    SECOND DESTINATION-SYSTEM EXTRACT - SAME LAYOUT AS DMSFILE,
+      *    USED FOR DEALERS MAPPED TO AN ALTERNATE DMS VIA
+      *    AUTOSALE.DEALER_SYSTEM_MAP
+      *
+       FD  DMS-FILE2
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 500 CHARACTERS.
+       01  DMS-RECORD2                   PIC X(500).
       *
        WORKING-STORAGE SECTION.
       *
        01  WS-MODULE-ID                  PIC X(08) VALUE 'BATDMS00'.
       *
        01  WS-DMSFILE-STATUS             PIC X(02) VALUE SPACES.
+       01  WS-DMSFILE2-STATUS            PIC X(02) VALUE SPACES.
       *
            EXEC SQL INCLUDE SQLCA END-EXEC.
       *
@@ -76,6 +102,27 @@
            05  WS-ERROR-COUNT            PIC S9(09) COMP-3 VALUE +0.
            05  WS-CHECKPOINT-INTERVAL    PIC S9(07) COMP-3 VALUE +500.
       *
+      *    PER-DESTINATION-SYSTEM COUNTERS - ONE SET FOR THE STANDARD
+      *    DMS EXTRACT (DMSFILE), ONE FOR THE ALTERNATE DESTINATION
+      *    EXTRACT (DMSFILE2)
+      *
+       01  WS-SYS-COUNTERS.
+           05  WS-STD-INV-COUNT          PIC S9(09) COMP-3 VALUE +0.
+           05  WS-STD-DEAL-COUNT         PIC S9(09) COMP-3 VALUE +0.
+           05  WS-STD-TOTAL-WRITE        PIC S9(09) COMP-3 VALUE +0.
+           05  WS-ALT-INV-COUNT          PIC S9(09) COMP-3 VALUE +0.
+           05  WS-ALT-DEAL-COUNT         PIC S9(09) COMP-3 VALUE +0.
+           05  WS-ALT-TOTAL-WRITE        PIC S9(09) COMP-3 VALUE +0.
+      *
+      *    CURRENT DEALER'S DMS DESTINATION-SYSTEM CODE - DEFAULTS TO
+      *    THE STANDARD DESTINATION WHEN A DEALER HAS NO OVERRIDE ROW
+      *    IN AUTOSALE.DEALER_SYSTEM_MAP
+      *
+       01  WS-DEALER-DMS-CODE            PIC X(04) VALUE 'STD '.
+           88  WS-DEALER-IS-STD-SYSTEM             VALUE 'STD '.
+      *
+       01  WS-DMS-OUTPUT-RECORD          PIC X(500).
+      *
       *    EOF FLAGS
       *
        01  WS-EOF-INV                    PIC X(01) VALUE 'N'.
@@ -205,6 +252,11 @@
            05  WS-HV-DL-DEAL-DATE        PIC X(10).
            05  WS-HV-DL-DELIVERY-DATE    PIC X(10).
       *
+      *    HOST VARIABLES - DEALER SYSTEM MAP
+      *
+       01  WS-HV-DSYM.
+           05  WS-HV-DS-DMS-CODE         PIC X(04).
+      *
       *    WORK FIELDS
       *
        01  WS-CUST-FULL-NAME             PIC X(40) VALUE SPACES.
@@ -284,10 +336,10 @@
            PERFORM 1000-INITIALIZE
            PERFORM 2000-OPEN-FILES
       *
-           IF WS-DMSFILE-STATUS = '00'
+           IF WS-DMSFILE-STATUS = '00' AND WS-DMSFILE2-STATUS = '00'
                PERFORM 2500-WRITE-FILE-HEADER
                PERFORM 3000-PROCESS-DEALERS
-               PERFORM 7800-WRITE-FILE-TRAILER
+               PERFORM 7800-WRITE-FILE-TRAILERS
                PERFORM 8000-FINAL-CHECKPOINT
                PERFORM 8500-UPDATE-CONTROL-TABLE
            END-IF
@@ -303,6 +355,10 @@
                    WS-TOTAL-WRITE
            DISPLAY 'BATDMS00:   ERRORS             = '
                    WS-ERROR-COUNT
+           DISPLAY 'BATDMS00:   STANDARD DEST (DMSFILE)  = '
+                   WS-STD-TOTAL-WRITE
+           DISPLAY 'BATDMS00:   ALTERNATE DEST (DMSFILE2)= '
+                   WS-ALT-TOTAL-WRITE
       *
            STOP RUN.
       *
@@ -378,6 +434,17 @@
                CALL 'COMLGEL0' USING WS-MODULE-ID
                                      WS-LOG-MESSAGE
            END-IF
+      *
+           OPEN OUTPUT DMS-FILE2
+      *
+           IF WS-DMSFILE2-STATUS NOT = '00'
+               DISPLAY 'BATDMS00: ERROR OPENING DMSFILE2 - '
+                       WS-DMSFILE2-STATUS
+               MOVE 'OPEN-DMSFILE2'
+                   TO WS-LOG-MESSAGE
+               CALL 'COMLGEL0' USING WS-MODULE-ID
+                                     WS-LOG-MESSAGE
+           END-IF
            .
       *
       ****************************************************************
@@ -390,8 +457,13 @@
                DELIMITED BY SIZE
                INTO WS-FH-FILE-TIME
       *
-           WRITE DMS-RECORD FROM WS-DMS-FILE-HEADER
+           MOVE WS-DMS-FILE-HEADER TO WS-DMS-OUTPUT-RECORD
+           WRITE DMS-RECORD FROM WS-DMS-OUTPUT-RECORD
+           WRITE DMS-RECORD2 FROM WS-DMS-OUTPUT-RECORD
+      *
            ADD +1 TO WS-TOTAL-WRITE
+           ADD +1 TO WS-STD-TOTAL-WRITE
+           ADD +1 TO WS-ALT-TOTAL-WRITE
            .
       *
       ****************************************************************
@@ -422,6 +494,7 @@
       *
                EVALUATE SQLCODE
                    WHEN +0
+                       PERFORM 3200-LOOKUP-DEALER-SYSTEM
                        PERFORM 3500-WRITE-DEALER-HEADER
                        PERFORM 4000-PROCESS-INVENTORY
                        PERFORM 5000-PROCESS-DEALS
@@ -440,6 +513,35 @@
            EXIT.
       *
       ****************************************************************
+      *    3200-LOOKUP-DEALER-SYSTEM - DETERMINE WHICH DESTINATION   *
+      *                                SYSTEM THIS DEALER'S RECORDS  *
+      *                                ROUTE TO                      *
+      ****************************************************************
+       3200-LOOKUP-DEALER-SYSTEM.
+      *
+           MOVE 'STD ' TO WS-DEALER-DMS-CODE
+      *
+           EXEC SQL
+               SELECT DMS_SYSTEM_CODE
+               INTO   :WS-HV-DS-DMS-CODE
+               FROM   AUTOSALE.DEALER_SYSTEM_MAP
+               WHERE  DEALER_CODE = :WS-HV-DLR-CODE
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+               WHEN +0
+                   MOVE WS-HV-DS-DMS-CODE TO WS-DEALER-DMS-CODE
+               WHEN +100
+                   CONTINUE
+               WHEN OTHER
+                   MOVE '3200-LKUP-SYS' TO WS-DB2-PARAGRAPH
+                   MOVE SQLCODE TO WS-DB2-SQLCODE
+                   CALL 'COMDBEL0' USING WS-DB2-ERROR-INFO
+                                         SQLCA
+           END-EVALUATE
+           .
+      *
+      ****************************************************************
       *    3500-WRITE-DEALER-HEADER                                  *
       ****************************************************************
        3500-WRITE-DEALER-HEADER.
@@ -452,8 +554,32 @@
            MOVE WS-HV-DLR-ZIP     TO WS-DH-ZIP
            MOVE WS-HV-DLR-PHONE   TO WS-DH-PHONE
       *
-           WRITE DMS-RECORD FROM WS-DMS-DEALER-HDR
+           MOVE WS-DMS-DEALER-HDR TO WS-DMS-OUTPUT-RECORD
+           PERFORM 3600-WRITE-DMS-RECORD
            ADD +1 TO WS-TOTAL-WRITE
+           IF WS-DEALER-IS-STD-SYSTEM
+               ADD +1 TO WS-STD-TOTAL-WRITE
+           ELSE
+               ADD +1 TO WS-ALT-TOTAL-WRITE
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    3600-WRITE-DMS-RECORD - WRITE WS-DMS-OUTPUT-RECORD TO THE *
+      *                            DESTINATION FILE FOR THE CURRENT  *
+      *                            DEALER, NORMALIZING THE FILE      *
+      *                            STATUS INTO WS-DMSFILE-STATUS SO  *
+      *                            EXISTING STATUS CHECKS KEEP       *
+      *                            WORKING UNCHANGED                 *
+      ****************************************************************
+       3600-WRITE-DMS-RECORD.
+      *
+           IF WS-DEALER-IS-STD-SYSTEM
+               WRITE DMS-RECORD FROM WS-DMS-OUTPUT-RECORD
+           ELSE
+               WRITE DMS-RECORD2 FROM WS-DMS-OUTPUT-RECORD
+               MOVE WS-DMSFILE2-STATUS TO WS-DMSFILE-STATUS
+           END-IF
            .
       *
       ****************************************************************
@@ -525,11 +651,19 @@
            MOVE WS-HV-IV-MSRP     TO WS-ID-MSRP
            MOVE WS-HV-IV-DEALER   TO WS-ID-DEALER-CODE
       *
-           WRITE DMS-RECORD FROM WS-DMS-INV-DETAIL
+           MOVE WS-DMS-INV-DETAIL TO WS-DMS-OUTPUT-RECORD
+           PERFORM 3600-WRITE-DMS-RECORD
       *
            IF WS-DMSFILE-STATUS = '00'
                ADD +1 TO WS-INV-COUNT
                ADD +1 TO WS-TOTAL-WRITE
+               IF WS-DEALER-IS-STD-SYSTEM
+                   ADD +1 TO WS-STD-INV-COUNT
+                   ADD +1 TO WS-STD-TOTAL-WRITE
+               ELSE
+                   ADD +1 TO WS-ALT-INV-COUNT
+                   ADD +1 TO WS-ALT-TOTAL-WRITE
+               END-IF
            ELSE
                DISPLAY 'BATDMS00: INV WRITE ERROR - '
                        WS-DMSFILE-STATUS
@@ -612,11 +746,19 @@
            MOVE WS-HV-DL-DEAL-DATE     TO WS-DD-DEAL-DATE
            MOVE WS-HV-DL-DELIVERY-DATE TO WS-DD-DELIVERY-DATE
       *
-           WRITE DMS-RECORD FROM WS-DMS-DEAL-DETAIL
+           MOVE WS-DMS-DEAL-DETAIL TO WS-DMS-OUTPUT-RECORD
+           PERFORM 3600-WRITE-DMS-RECORD
       *
            IF WS-DMSFILE-STATUS = '00'
                ADD +1 TO WS-DEAL-COUNT
                ADD +1 TO WS-TOTAL-WRITE
+               IF WS-DEALER-IS-STD-SYSTEM
+                   ADD +1 TO WS-STD-DEAL-COUNT
+                   ADD +1 TO WS-STD-TOTAL-WRITE
+               ELSE
+                   ADD +1 TO WS-ALT-DEAL-COUNT
+                   ADD +1 TO WS-ALT-TOTAL-WRITE
+               END-IF
            ELSE
                DISPLAY 'BATDMS00: DEAL WRITE ERROR - '
                        WS-DMSFILE-STATUS
@@ -671,16 +813,30 @@
            .
       *
       ****************************************************************
-      *    7800-WRITE-FILE-TRAILER                                   *
+      *    7800-WRITE-FILE-TRAILERS - WRITE A TRAILER TO EACH        *
+      *                               DESTINATION-SYSTEM EXTRACT,    *
+      *                               EACH WITH ITS OWN RECORD       *
+      *                               COUNTS                         *
       ****************************************************************
-       7800-WRITE-FILE-TRAILER.
+       7800-WRITE-FILE-TRAILERS.
       *
-           MOVE WS-INV-COUNT    TO WS-FT-INV-COUNT
-           MOVE WS-DEAL-COUNT   TO WS-FT-DEAL-COUNT
-           MOVE WS-TOTAL-WRITE  TO WS-FT-TOTAL-RECORDS
-      *
-           WRITE DMS-RECORD FROM WS-DMS-FILE-TRAILER
+           MOVE 'STD ' TO WS-DEALER-DMS-CODE
+           MOVE WS-STD-INV-COUNT     TO WS-FT-INV-COUNT
+           MOVE WS-STD-DEAL-COUNT    TO WS-FT-DEAL-COUNT
+           MOVE WS-STD-TOTAL-WRITE   TO WS-FT-TOTAL-RECORDS
+           MOVE WS-DMS-FILE-TRAILER  TO WS-DMS-OUTPUT-RECORD
+           PERFORM 3600-WRITE-DMS-RECORD
+           ADD +1 TO WS-TOTAL-WRITE
+           ADD +1 TO WS-STD-TOTAL-WRITE
+      *
+           MOVE 'ACQ1' TO WS-DEALER-DMS-CODE
+           MOVE WS-ALT-INV-COUNT     TO WS-FT-INV-COUNT
+           MOVE WS-ALT-DEAL-COUNT    TO WS-FT-DEAL-COUNT
+           MOVE WS-ALT-TOTAL-WRITE   TO WS-FT-TOTAL-RECORDS
+           MOVE WS-DMS-FILE-TRAILER  TO WS-DMS-OUTPUT-RECORD
+           PERFORM 3600-WRITE-DMS-RECORD
            ADD +1 TO WS-TOTAL-WRITE
+           ADD +1 TO WS-ALT-TOTAL-WRITE
            .
       *
       ****************************************************************
@@ -739,6 +895,13 @@
                DISPLAY 'BATDMS00: ERROR CLOSING DMSFILE - '
                        WS-DMSFILE-STATUS
            END-IF
+      *
+           CLOSE DMS-FILE2
+      *
+           IF WS-DMSFILE2-STATUS NOT = '00'
+               DISPLAY 'BATDMS00: ERROR CLOSING DMSFILE2 - '
+                       WS-DMSFILE2-STATUS
+           END-IF
            .
       ****************************************************************
       * END OF BATDMS00                                              *
