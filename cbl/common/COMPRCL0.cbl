@@ -404,6 +404,7 @@
                   AND EFFECTIVE_DATE <= :WS-CURRENT-DATE-DB2
                   AND (EXPIRY_DATE IS NULL
                        OR EXPIRY_DATE >= :WS-CURRENT-DATE-DB2)
+                  AND PRICE_STATUS = 'A'
                 ORDER BY EFFECTIVE_DATE DESC
                 FETCH FIRST 1 ROW ONLY
            END-EXEC
