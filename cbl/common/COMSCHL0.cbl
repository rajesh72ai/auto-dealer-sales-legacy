@@ -0,0 +1,257 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMSCHL0.
+      ****************************************************************
+      * PROGRAM:  COMSCHL0                                           *
+      * SYSTEM:   AUTOSALES - AUTOMOTIVE DEALER SALES & REPORTING    *
+      * MODULE:   COMMON - BATCH SCHEDULING GATE MODULE              *
+      * AUTHOR:   AUTOSALES DEVELOPMENT TEAM                         *
+      * DATE:     2026-08-09                                         *
+      * PURPOSE:  CALLED FROM A BATCH JOB'S INITIALIZATION LOGIC,    *
+      *           BEFORE CHECKPOINT/RESTART IS INITIALIZED AND       *
+      *           BEFORE ANY TABLE UPDATES BEGIN, TO REFUSE TO       *
+      *           START IF ANOTHER REGISTERED BATCH JOB TOUCHING AN  *
+      *           OVERLAPPING TABLE SET IS CURRENTLY SHOWING         *
+      *           STATUS = 'P' (IN-PROGRESS) IN RESTART_CONTROL.     *
+      *           THIS PREVENTS TWO JOBS THAT UPDATE THE SAME        *
+      *           TABLES (E.G. BATDLY00 AND BATWKL00 BOTH UPDATING   *
+      *           VEHICLE) FROM ACCIDENTALLY RACING EACH OTHER WHEN  *
+      *           SCHEDULES OVERLAP (MONTH-END FALLING ON A DAY      *
+      *           BATWKL00 ALSO RUNS, ETC).                          *
+      * CALLABLE: YES - VIA CALL 'COMSCHL0' USING LS-SCH-REQUEST     *
+      *                                            LS-SCH-RESULT     *
+      * TABLES:   AUTOSALE.RESTART_CONTROL       (READ)              *
+      * NOTES:    THE JOB-NAME/TABLE-SET MAP BELOW IS HARDCODED,     *
+      *           THE SAME WAY ADMCFG00 HARDCODES ITS CONFIG-KEY     *
+      *           DEPENDENCY RULES - ADD A ROW WHEN A NEW BATCH JOB  *
+      *           IS BROUGHT UNDER THIS GATE. A JOB NOT FOUND IN     *
+      *           THE TABLE IS ALLOWED TO START UNCHECKED.           *
+      *                                                              *
+      * CHANGE LOG:                                                  *
+      *   2026-08-09  INITIAL CREATION                               *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3090.
+       OBJECT-COMPUTER. IBM-3090.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-PROGRAM-FIELDS.
+           05  WS-PROGRAM-NAME           PIC X(08)
+                                          VALUE 'COMSCHL0'.
+           05  WS-PROGRAM-VERSION        PIC X(06)
+                                          VALUE '01.00 '.
+      *
+      *    COPY IN SQLCA FOR DB2 OPERATIONS
+      *
+           COPY WSSQLCA.
+      *
+      *    JOB-NAME / OVERLAPPING-TABLE-SET MAP
+      *
+       01  WS-JOBSET-TABLE.
+           05  FILLER PIC X(08) VALUE 'BATDLY00'.
+           05  FILLER PIC X(01) VALUE 'Y'.
+           05  FILLER PIC X(01) VALUE 'Y'.
+           05  FILLER PIC X(01) VALUE 'N'.
+           05  FILLER PIC X(08) VALUE 'BATWKL00'.
+           05  FILLER PIC X(01) VALUE 'Y'.
+           05  FILLER PIC X(01) VALUE 'N'.
+           05  FILLER PIC X(01) VALUE 'N'.
+           05  FILLER PIC X(08) VALUE 'BATMTH00'.
+           05  FILLER PIC X(01) VALUE 'N'.
+           05  FILLER PIC X(01) VALUE 'Y'.
+           05  FILLER PIC X(01) VALUE 'Y'.
+           05  FILLER PIC X(08) VALUE 'BATVAL00'.
+           05  FILLER PIC X(01) VALUE 'Y'.
+           05  FILLER PIC X(01) VALUE 'N'.
+           05  FILLER PIC X(01) VALUE 'N'.
+           05  FILLER PIC X(08) VALUE 'BATPUR00'.
+           05  FILLER PIC X(01) VALUE 'N'.
+           05  FILLER PIC X(01) VALUE 'N'.
+           05  FILLER PIC X(01) VALUE 'N'.
+       01  WS-JOBSET-TABLE-R REDEFINES WS-JOBSET-TABLE.
+           05  WS-JOBSET-ENTRY OCCURS 5 TIMES
+                               INDEXED BY WS-JOBSET-IDX1
+                                          WS-JOBSET-IDX2.
+               10  WS-JOBSET-JOB-NAME  PIC X(08).
+               10  WS-JOBSET-VEHICLE   PIC X(01).
+               10  WS-JOBSET-SALESDEAL PIC X(01).
+               10  WS-JOBSET-STOCKPOS  PIC X(01).
+      *
+       01  WS-WORK-FIELDS.
+           05  WS-THIS-JOB-FOUND       PIC X(01) VALUE 'N'.
+               88  WS-THIS-JOB-IS-FOUND         VALUE 'Y'.
+           05  WS-OTHER-JOB-FOUND      PIC X(01) VALUE 'N'.
+               88  WS-OTHER-JOB-IS-FOUND        VALUE 'Y'.
+           05  WS-CONFLICT-FOUND       PIC X(01) VALUE 'N'.
+               88  WS-IS-CONFLICT                VALUE 'Y'.
+           05  WS-EOF-INPROG           PIC X(01) VALUE 'N'.
+               88  WS-INPROG-DONE               VALUE 'Y'.
+           05  WS-OTHER-JOB-NAME       PIC X(08) VALUE SPACES.
+      *
+      *    DB2 CURSOR - OTHER BATCH JOBS CURRENTLY IN PROGRESS
+      *
+           EXEC SQL
+               DECLARE CSR_INPROG CURSOR FOR
+               SELECT JOB_NAME
+               FROM   AUTOSALE.RESTART_CONTROL
+               WHERE  STATUS  = 'P'
+                 AND  JOB_NAME NOT = :LS-SCH-JOB-NAME
+           END-EXEC.
+      *
+       LINKAGE SECTION.
+      *
+      *    SCHEDULING GATE REQUEST
+      *
+       01  LS-SCH-REQUEST.
+           05  LS-SCH-JOB-NAME           PIC X(08).
+      *
+      *    SCHEDULING GATE RESULT
+      *
+       01  LS-SCH-RESULT.
+           05  LS-SCH-RETURN-CODE        PIC S9(04)   COMP.
+               88  LS-SCH-CLEAR-TO-START              VALUE +0.
+               88  LS-SCH-NOT-REGISTERED              VALUE +4.
+               88  LS-SCH-BLOCKED                     VALUE +8.
+               88  LS-SCH-DB2-ERROR                   VALUE +16.
+           05  LS-SCH-RETURN-MSG         PIC X(79).
+           05  LS-SCH-CONFLICT-JOB       PIC X(08).
+           05  LS-SCH-SQLCODE            PIC S9(09)   COMP.
+      *
+       PROCEDURE DIVISION USING LS-SCH-REQUEST
+                                LS-SCH-RESULT.
+      *
+       0000-MAIN-CONTROL.
+      *
+           MOVE +0      TO LS-SCH-RETURN-CODE
+           MOVE SPACES  TO LS-SCH-RETURN-MSG
+           MOVE SPACES  TO LS-SCH-CONFLICT-JOB
+           MOVE +0      TO LS-SCH-SQLCODE
+      *
+           PERFORM 1000-LOOKUP-THIS-JOB
+      *
+           IF WS-THIS-JOB-IS-FOUND
+               PERFORM 2000-CHECK-IN-PROGRESS-JOBS
+           ELSE
+               SET LS-SCH-NOT-REGISTERED TO TRUE
+               STRING 'COMSCHL0: '
+                      LS-SCH-JOB-NAME
+                      ' NOT REGISTERED - NO OVERLAP CHECK PERFORMED'
+                      DELIMITED BY SIZE
+                      INTO LS-SCH-RETURN-MSG
+           END-IF
+      *
+           GOBACK
+           .
+      *
+      ****************************************************************
+      *    1000-LOOKUP-THIS-JOB - FIND CALLER'S TABLE SET             *
+      ****************************************************************
+       1000-LOOKUP-THIS-JOB.
+      *
+           SET WS-JOBSET-IDX1 TO 1
+           MOVE 'N' TO WS-THIS-JOB-FOUND
+      *
+           SEARCH WS-JOBSET-ENTRY
+               AT END
+                   MOVE 'N' TO WS-THIS-JOB-FOUND
+               WHEN WS-JOBSET-JOB-NAME(WS-JOBSET-IDX1) =
+                    LS-SCH-JOB-NAME
+                   MOVE 'Y' TO WS-THIS-JOB-FOUND
+           END-SEARCH
+           .
+      *
+      ****************************************************************
+      *    2000-CHECK-IN-PROGRESS-JOBS - SCAN RESTART_CONTROL FOR    *
+      *                                  OTHER JOBS IN 'P' STATUS    *
+      ****************************************************************
+       2000-CHECK-IN-PROGRESS-JOBS.
+      *
+           EXEC SQL OPEN CSR_INPROG END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               SET LS-SCH-DB2-ERROR TO TRUE
+               MOVE SQLCODE TO LS-SCH-SQLCODE
+               MOVE 'COMSCHL0: DB2 ERROR OPENING RESTART_CONTROL'
+                   TO LS-SCH-RETURN-MSG
+               GO TO 2000-EXIT
+           END-IF
+      *
+           MOVE 'N' TO WS-EOF-INPROG
+           MOVE 'N' TO WS-CONFLICT-FOUND
+      *
+           PERFORM UNTIL WS-INPROG-DONE OR WS-IS-CONFLICT
+               EXEC SQL
+                   FETCH CSR_INPROG
+                   INTO :WS-OTHER-JOB-NAME
+               END-EXEC
+      *
+               EVALUATE SQLCODE
+                   WHEN +0
+                       PERFORM 2100-CHECK-ONE-OTHER-JOB
+                   WHEN +100
+                       MOVE 'Y' TO WS-EOF-INPROG
+                   WHEN OTHER
+                       SET LS-SCH-DB2-ERROR TO TRUE
+                       MOVE SQLCODE TO LS-SCH-SQLCODE
+                       MOVE
+                       'COMSCHL0: DB2 ERROR FETCHING RESTART_CONTROL'
+                           TO LS-SCH-RETURN-MSG
+                       MOVE 'Y' TO WS-EOF-INPROG
+               END-EVALUATE
+           END-PERFORM
+      *
+           EXEC SQL CLOSE CSR_INPROG END-EXEC
+      *
+           IF LS-SCH-RETURN-CODE = +16
+               GO TO 2000-EXIT
+           END-IF
+      *
+           IF WS-IS-CONFLICT
+               SET LS-SCH-BLOCKED TO TRUE
+               MOVE WS-OTHER-JOB-NAME TO LS-SCH-CONFLICT-JOB
+               STRING 'COMSCHL0: BLOCKED - '
+                      WS-OTHER-JOB-NAME
+                      ' IS IN PROGRESS ON AN OVERLAPPING TABLE SET'
+                      DELIMITED BY SIZE
+                      INTO LS-SCH-RETURN-MSG
+           ELSE
+               SET LS-SCH-CLEAR-TO-START TO TRUE
+               MOVE 'COMSCHL0: CLEAR TO START - NO SCHEDULING CONFLICT'
+                   TO LS-SCH-RETURN-MSG
+           END-IF
+           .
+       2000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    2100-CHECK-ONE-OTHER-JOB - COMPARE TABLE SETS              *
+      ****************************************************************
+       2100-CHECK-ONE-OTHER-JOB.
+      *
+           SET WS-JOBSET-IDX2 TO 1
+           MOVE 'N' TO WS-OTHER-JOB-FOUND
+      *
+           SEARCH WS-JOBSET-ENTRY
+               AT END
+                   MOVE 'N' TO WS-OTHER-JOB-FOUND
+               WHEN WS-JOBSET-JOB-NAME(WS-JOBSET-IDX2) =
+                    WS-OTHER-JOB-NAME
+                   MOVE 'Y' TO WS-OTHER-JOB-FOUND
+           END-SEARCH
+      *
+           IF WS-OTHER-JOB-IS-FOUND
+               IF (WS-JOBSET-VEHICLE(WS-JOBSET-IDX1)   = 'Y' AND
+                   WS-JOBSET-VEHICLE(WS-JOBSET-IDX2)   = 'Y')
+               OR (WS-JOBSET-SALESDEAL(WS-JOBSET-IDX1) = 'Y' AND
+                   WS-JOBSET-SALESDEAL(WS-JOBSET-IDX2) = 'Y')
+               OR (WS-JOBSET-STOCKPOS(WS-JOBSET-IDX1)  = 'Y' AND
+                   WS-JOBSET-STOCKPOS(WS-JOBSET-IDX2)  = 'Y')
+                   MOVE 'Y' TO WS-CONFLICT-FOUND
+               END-IF
+           END-IF
+           .
+      ****************************************************************
+      * END OF COMSCHL0                                               *
+      ****************************************************************
