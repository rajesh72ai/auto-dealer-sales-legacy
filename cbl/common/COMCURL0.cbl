@@ -0,0 +1,363 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMCURL0.
+      ****************************************************************
+      * PROGRAM:  COMCURL0                                           *
+      * SYSTEM:   AUTOSALES - AUTOMOTIVE DEALER SALES & REPORTING    *
+      * MODULE:   COMMON - FLOOR PLAN CURTAILMENT SCHEDULE MODULE    *
+      * AUTHOR:   AUTOSALES DEVELOPMENT TEAM                         *
+      * DATE:     2026-08-09                                         *
+      * PURPOSE:  DETERMINES A FLOOR PLAN VEHICLE'S CURRENT POSITION *
+      *           IN ITS LENDER'S CURTAILMENT SCHEDULE, GIVEN THE    *
+      *           NUMBER OF DAYS THE UNIT HAS BEEN ON FLOOR.          *
+      *           LENDERS MAY DEFINE A TIERED SCHEDULE (E.G.         *
+      *           INTEREST-ONLY FOR 60 DAYS, THEN CURTAILMENT        *
+      *           PAYMENTS EVERY 30 DAYS, ESCALATING TO EVERY 15     *
+      *           DAYS AFTER 120 DAYS) IN AUTOSALE.LENDER_CURTAIL_   *
+      *           TIER. LENDERS WITH NO TIERS ON FILE GET A SINGLE   *
+      *           SYNTHESIZED TIER BUILT FROM THE FLAT               *
+      *           LENDER.CURTAILMENT_DAYS VALUE SO EXISTING LENDERS  *
+      *           CONTINUE TO BEHAVE EXACTLY AS THEY DO TODAY.        *
+      * CALLABLE: YES - VIA CALL 'COMCURL0' USING LS-CS-REQUEST     *
+      *                                            LS-CS-RESULT      *
+      * TABLES:   AUTOSALE.LENDER_CURTAIL_TIER (READ)                *
+      *           AUTOSALE.LENDER              (READ)                *
+      * CHANGE LOG:                                                  *
+      *   2026-08-09  INITIAL CREATION - TIERED LENDER CURTAILMENT   *
+      *               SCHEDULES FOR FPLADD00/FPLINT00/FPLRPT00       *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3090.
+       OBJECT-COMPUTER. IBM-3090.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-PROGRAM-FIELDS.
+           05  WS-PROGRAM-NAME           PIC X(08)
+                                          VALUE 'COMCURL0'.
+           05  WS-PROGRAM-VERSION        PIC X(06)
+                                          VALUE '01.00 '.
+      *
+           COPY WSSQLCA.
+      *
+      *    TIER SCHEDULE WORK TABLE - LOADED FROM LENDER_CURTAIL_TIER
+      *    OR SYNTHESIZED FROM THE LENDER'S FLAT CURTAILMENT_DAYS
+      *
+       01  WS-TIER-WORK-TABLE.
+           05  WS-TIER-COUNT             PIC S9(04) COMP VALUE +0.
+           05  WS-TIER-ENTRY OCCURS 10 TIMES
+                             INDEXED BY WS-TIER-IDX.
+               10  WS-TE-SEQ             PIC S9(04) COMP.
+               10  WS-TE-START-DAYS      PIC S9(09) COMP.
+               10  WS-TE-END-DAYS        PIC S9(09) COMP.
+               10  WS-TE-FREQ-DAYS       PIC S9(09) COMP.
+               10  WS-TE-DESC            PIC X(20).
+      *
+      *    WORK FIELDS
+      *
+       01  WS-WORK-FIELDS.
+           05  WS-CURRENT-TIER-IDX       PIC S9(04) COMP VALUE +0.
+           05  WS-FOUND-TIER-FLAG        PIC X(01)  VALUE 'N'.
+               88  WS-TIER-FOUND                     VALUE 'Y'.
+               88  WS-TIER-NOT-FOUND                  VALUE 'N'.
+           05  WS-PERIODS-ELAPSED        PIC S9(09) COMP VALUE +0.
+           05  WS-PERIOD-REMAINDER       PIC S9(09) COMP VALUE +0.
+           05  WS-NEXT-DUE-DAYS          PIC S9(09) COMP VALUE +0.
+      *
+      *    DB2 HOST VARIABLES
+      *
+       01  WS-HV-LENDER-ID               PIC X(05).
+       01  WS-HV-FLAT-CURTAIL-DAYS       PIC S9(09) COMP.
+       01  WS-HV-TIER-SEQ                PIC S9(09) COMP.
+       01  WS-HV-TIER-START-DAYS         PIC S9(09) COMP.
+       01  WS-HV-TIER-END-DAYS           PIC S9(09) COMP.
+       01  WS-HV-TIER-FREQ-DAYS          PIC S9(09) COMP.
+       01  WS-HV-TIER-DESC               PIC X(20).
+      *
+      *    CURSOR FOR LENDER-SPECIFIC TIER SCHEDULE
+      *
+           EXEC SQL DECLARE CSR_LENDER_TIERS CURSOR FOR
+               SELECT LCT.TIER_SEQ
+                    , LCT.TIER_START_DAYS
+                    , LCT.TIER_END_DAYS
+                    , LCT.CURTAIL_FREQ_DAYS
+                    , LCT.TIER_DESC
+               FROM   AUTOSALE.LENDER_CURTAIL_TIER LCT
+               WHERE  LCT.LENDER_ID = :WS-HV-LENDER-ID
+               ORDER BY LCT.TIER_SEQ
+           END-EXEC
+      *
+       LINKAGE SECTION.
+      *
+      *    CURTAILMENT SCHEDULE REQUEST
+      *
+       01  LS-CS-REQUEST.
+           05  LS-CR-LENDER-ID           PIC X(05).
+           05  LS-CR-DAYS-ON-FLOOR       PIC S9(09) COMP.
+      *
+      *    CURTAILMENT SCHEDULE RESULT
+      *
+       01  LS-CS-RESULT.
+           05  LS-CS-RETURN-CODE         PIC S9(04) COMP.
+           05  LS-CS-RETURN-MSG          PIC X(79).
+           05  LS-CS-TIER-SEQ            PIC S9(04) COMP.
+           05  LS-CS-TIER-DESC           PIC X(20).
+           05  LS-CS-CURTAIL-FREQ-DAYS   PIC S9(09) COMP.
+           05  LS-CS-DAYS-TO-NEXT        PIC S9(09) COMP.
+           05  LS-CS-CURTAIL-FLAG        PIC X(01).
+               88  LS-CS-CURTAIL-DUE                 VALUE 'Y'.
+               88  LS-CS-CURTAIL-OK                   VALUE 'N'.
+           05  LS-CS-APPROACH-FLAG       PIC X(01).
+               88  LS-CS-APPROACHING                  VALUE 'Y'.
+               88  LS-CS-NOT-APPROACHING              VALUE 'N'.
+           05  LS-CS-INT-ONLY-FLAG       PIC X(01).
+               88  LS-CS-IS-INTEREST-ONLY             VALUE 'Y'.
+               88  LS-CS-NOT-INTEREST-ONLY            VALUE 'N'.
+      *
+       PROCEDURE DIVISION USING LS-CS-REQUEST
+                                LS-CS-RESULT.
+      *
+       0000-MAIN-CONTROL.
+      *
+           PERFORM 1000-INITIALIZE
+      *
+           PERFORM 2000-VALIDATE-INPUTS
+      *
+           IF LS-CS-RETURN-CODE = +0
+               PERFORM 3000-LOAD-TIER-SCHEDULE
+           END-IF
+      *
+           IF LS-CS-RETURN-CODE = +0
+               PERFORM 4000-DETERMINE-CURRENT-TIER
+           END-IF
+      *
+           IF LS-CS-RETURN-CODE = +0
+               PERFORM 5000-CALC-NEXT-CURTAILMENT
+           END-IF
+      *
+           GOBACK
+           .
+      *
+      ****************************************************************
+      *    1000-INITIALIZE                                           *
+      ****************************************************************
+       1000-INITIALIZE.
+      *
+           INITIALIZE LS-CS-RESULT
+           INITIALIZE WS-TIER-WORK-TABLE
+           INITIALIZE WS-WORK-FIELDS
+           MOVE +0  TO LS-CS-RETURN-CODE
+           MOVE 'N' TO LS-CS-CURTAIL-FLAG
+           MOVE 'N' TO LS-CS-APPROACH-FLAG
+           MOVE 'N' TO LS-CS-INT-ONLY-FLAG
+           .
+      *
+      ****************************************************************
+      *    2000-VALIDATE-INPUTS                                      *
+      ****************************************************************
+       2000-VALIDATE-INPUTS.
+      *
+           IF LS-CR-LENDER-ID = SPACES
+               MOVE +8 TO LS-CS-RETURN-CODE
+               MOVE 'COMCURL0: LENDER ID IS REQUIRED'
+                   TO LS-CS-RETURN-MSG
+           END-IF
+      *
+           IF LS-CR-DAYS-ON-FLOOR < +0
+               MOVE +8 TO LS-CS-RETURN-CODE
+               MOVE 'COMCURL0: DAYS ON FLOOR MAY NOT BE NEGATIVE'
+                   TO LS-CS-RETURN-MSG
+           END-IF
+      *
+           MOVE LS-CR-LENDER-ID TO WS-HV-LENDER-ID
+           .
+      *
+      ****************************************************************
+      *    3000-LOAD-TIER-SCHEDULE - FETCH LENDER'S TIERS, OR         *
+      *    SYNTHESIZE ONE FLAT TIER WHEN NONE ARE ON FILE             *
+      ****************************************************************
+       3000-LOAD-TIER-SCHEDULE.
+      *
+           EXEC SQL OPEN CSR_LENDER_TIERS END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               MOVE +12 TO LS-CS-RETURN-CODE
+               MOVE 'COMCURL0: ERROR OPENING LENDER TIER CURSOR'
+                   TO LS-CS-RETURN-MSG
+               GO TO 3000-EXIT
+           END-IF
+      *
+           PERFORM 3100-FETCH-TIER
+               UNTIL SQLCODE NOT = +0
+               OR WS-TIER-COUNT >= +10
+      *
+           EXEC SQL CLOSE CSR_LENDER_TIERS END-EXEC
+      *
+           IF WS-TIER-COUNT = +0
+               PERFORM 3200-SYNTHESIZE-FLAT-TIER
+           END-IF
+           .
+       3000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    3100-FETCH-TIER - FETCH ONE LENDER TIER ROW                *
+      ****************************************************************
+       3100-FETCH-TIER.
+      *
+           EXEC SQL FETCH CSR_LENDER_TIERS
+               INTO  :WS-HV-TIER-SEQ
+                    , :WS-HV-TIER-START-DAYS
+                    , :WS-HV-TIER-END-DAYS
+                    , :WS-HV-TIER-FREQ-DAYS
+                    , :WS-HV-TIER-DESC
+           END-EXEC
+      *
+           IF SQLCODE = +0
+               ADD +1 TO WS-TIER-COUNT
+               MOVE WS-HV-TIER-SEQ
+                   TO WS-TE-SEQ(WS-TIER-COUNT)
+               MOVE WS-HV-TIER-START-DAYS
+                   TO WS-TE-START-DAYS(WS-TIER-COUNT)
+               MOVE WS-HV-TIER-END-DAYS
+                   TO WS-TE-END-DAYS(WS-TIER-COUNT)
+               MOVE WS-HV-TIER-FREQ-DAYS
+                   TO WS-TE-FREQ-DAYS(WS-TIER-COUNT)
+               MOVE WS-HV-TIER-DESC
+                   TO WS-TE-DESC(WS-TIER-COUNT)
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    3200-SYNTHESIZE-FLAT-TIER - NO TIERS ON FILE FOR THIS     *
+      *    LENDER, SO FALL BACK TO THE FLAT CURTAILMENT_DAYS VALUE   *
+      *    ON THE LENDER RECORD ITSELF (PRE-TIERED BEHAVIOR)         *
+      ****************************************************************
+       3200-SYNTHESIZE-FLAT-TIER.
+      *
+           EXEC SQL
+               SELECT L.CURTAILMENT_DAYS
+               INTO  :WS-HV-FLAT-CURTAIL-DAYS
+               FROM  AUTOSALE.LENDER L
+               WHERE L.LENDER_ID = :WS-HV-LENDER-ID
+           END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               MOVE +12 TO LS-CS-RETURN-CODE
+               MOVE 'COMCURL0: LENDER NOT FOUND FOR TIER FALLBACK'
+                   TO LS-CS-RETURN-MSG
+               GO TO 3200-EXIT
+           END-IF
+      *
+           MOVE +1 TO WS-TIER-COUNT
+           MOVE +1 TO WS-TE-SEQ(1)
+           MOVE +0 TO WS-TE-START-DAYS(1)
+           MOVE WS-HV-FLAT-CURTAIL-DAYS TO WS-TE-END-DAYS(1)
+           MOVE +0 TO WS-TE-FREQ-DAYS(1)
+           MOVE 'FLAT SCHEDULE' TO WS-TE-DESC(1)
+           .
+       3200-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    4000-DETERMINE-CURRENT-TIER - FIND THE TIER COVERING THE  *
+      *    VEHICLE'S CURRENT DAYS ON FLOOR                            *
+      ****************************************************************
+       4000-DETERMINE-CURRENT-TIER.
+      *
+           MOVE 'N' TO WS-FOUND-TIER-FLAG
+           MOVE +1 TO WS-CURRENT-TIER-IDX
+      *
+           PERFORM 4100-SEARCH-TIER
+               VARYING WS-TIER-IDX FROM 1 BY 1
+               UNTIL WS-TIER-IDX > WS-TIER-COUNT
+               OR WS-TIER-FOUND
+      *
+           IF WS-TIER-NOT-FOUND
+      *        AGE IS PAST THE LAST TIER'S END - STAY ON LAST TIER
+               MOVE WS-TIER-COUNT TO WS-CURRENT-TIER-IDX
+           END-IF
+      *
+           MOVE WS-TE-SEQ(WS-CURRENT-TIER-IDX) TO LS-CS-TIER-SEQ
+           MOVE WS-TE-DESC(WS-CURRENT-TIER-IDX) TO LS-CS-TIER-DESC
+           MOVE WS-TE-FREQ-DAYS(WS-CURRENT-TIER-IDX)
+               TO LS-CS-CURTAIL-FREQ-DAYS
+      *
+           IF WS-TE-FREQ-DAYS(WS-CURRENT-TIER-IDX) = +0
+               MOVE 'Y' TO LS-CS-INT-ONLY-FLAG
+           ELSE
+               MOVE 'N' TO LS-CS-INT-ONLY-FLAG
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    4100-SEARCH-TIER - TEST ONE TIER ENTRY                    *
+      ****************************************************************
+       4100-SEARCH-TIER.
+      *
+           IF LS-CR-DAYS-ON-FLOOR >= WS-TE-START-DAYS(WS-TIER-IDX)
+           AND LS-CR-DAYS-ON-FLOOR <  WS-TE-END-DAYS(WS-TIER-IDX)
+               MOVE WS-TIER-IDX TO WS-CURRENT-TIER-IDX
+               MOVE 'Y' TO WS-FOUND-TIER-FLAG
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    5000-CALC-NEXT-CURTAILMENT - DAYS UNTIL THE NEXT           *
+      *    CURTAILMENT PAYMENT IS DUE UNDER THE CURRENT TIER          *
+      ****************************************************************
+       5000-CALC-NEXT-CURTAILMENT.
+      *
+           IF WS-TE-FREQ-DAYS(WS-CURRENT-TIER-IDX) = +0
+      *        INTEREST-ONLY TIER - NEXT CURTAILMENT IS DUE WHEN
+      *        THIS TIER ENDS AND THE NEXT ONE BEGINS
+               MOVE WS-TE-END-DAYS(WS-CURRENT-TIER-IDX)
+                   TO WS-NEXT-DUE-DAYS
+           ELSE
+      *        PRINCIPAL CURTAILMENT TIER - NEXT DUE DATE IS THE
+      *        NEXT MULTIPLE OF THE TIER'S FREQUENCY AT OR AFTER
+      *        THE CURRENT AGE - A PAYMENT DUE TODAY MUST STILL
+      *        COUNT AS THE NEXT CURTAILMENT, NOT THE ONE AFTER
+               COMPUTE WS-PERIODS-ELAPSED =
+                   (LS-CR-DAYS-ON-FLOOR
+                    - WS-TE-START-DAYS(WS-CURRENT-TIER-IDX))
+                   / WS-TE-FREQ-DAYS(WS-CURRENT-TIER-IDX)
+               COMPUTE WS-PERIOD-REMAINDER =
+                   LS-CR-DAYS-ON-FLOOR
+                   - WS-TE-START-DAYS(WS-CURRENT-TIER-IDX)
+                   - (WS-PERIODS-ELAPSED
+                      * WS-TE-FREQ-DAYS(WS-CURRENT-TIER-IDX))
+               IF WS-PERIOD-REMAINDER = +0
+                   COMPUTE WS-NEXT-DUE-DAYS =
+                       WS-TE-START-DAYS(WS-CURRENT-TIER-IDX)
+                       + (WS-PERIODS-ELAPSED
+                          * WS-TE-FREQ-DAYS(WS-CURRENT-TIER-IDX))
+               ELSE
+                   COMPUTE WS-NEXT-DUE-DAYS =
+                       WS-TE-START-DAYS(WS-CURRENT-TIER-IDX)
+                       + ((WS-PERIODS-ELAPSED + 1)
+                          * WS-TE-FREQ-DAYS(WS-CURRENT-TIER-IDX))
+               END-IF
+           END-IF
+      *
+           COMPUTE LS-CS-DAYS-TO-NEXT =
+               WS-NEXT-DUE-DAYS - LS-CR-DAYS-ON-FLOOR
+      *
+           IF LS-CS-DAYS-TO-NEXT <= +0
+               MOVE 'Y' TO LS-CS-CURTAIL-FLAG
+           ELSE
+               MOVE 'N' TO LS-CS-CURTAIL-FLAG
+               IF LS-CS-DAYS-TO-NEXT <= +15
+                   MOVE 'Y' TO LS-CS-APPROACH-FLAG
+               END-IF
+           END-IF
+      *
+           IF LS-CS-RETURN-CODE = +0
+               MOVE 'COMCURL0: CURTAILMENT SCHEDULE CALCULATED'
+                   TO LS-CS-RETURN-MSG
+           END-IF
+           .
+      ****************************************************************
+      * END OF COMCURL0                                               *
+      ****************************************************************
