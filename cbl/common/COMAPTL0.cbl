@@ -0,0 +1,322 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMAPTL0.
+      ****************************************************************
+      * PROGRAM:  COMAPTL0                                           *
+      * SYSTEM:   AUTOSALES - AUTOMOTIVE DEALER SALES & REPORTING    *
+      * MODULE:   COMMON - APPOINTMENT SLOT BOOKING MODULE           *
+      * AUTHOR:   AUTOSALES DEVELOPMENT TEAM                         *
+      * DATE:     2026-08-09                                         *
+      * PURPOSE:  SHARED BOOKING/CONFLICT-CHECK SERVICE FOR          *
+      *           APPOINTMENT_SLOT. CALLED BY CUSLEAD0 (TEST DRIVE   *
+      *           AND APPOINTMENT LEAD STAGES) AND PLIVPDS0 (PDI     *
+      *           BAY SCHEDULING) SO THAT BOTH PROGRAMS BOOK AGAINST *
+      *           ONE SHARED RESOURCE CALENDAR WITH ONE CONFLICT     *
+      *           CHECK, PREVENTING TWO SALESPEOPLE FROM DOUBLE-     *
+      *           BOOKING THE SAME VEHICLE OR BAY FOR THE SAME HOUR. *
+      * CALLABLE: YES - VIA CALL 'COMAPTL0' USING LS-APT-REQUEST    *
+      *                                            LS-APT-RESULT     *
+      * FUNCTIONS:                                                   *
+      *   BOOK - CHECK FOR A CONFLICTING SLOT AND, IF NONE, INSERT   *
+      *   CXL  - CANCEL (RELEASE) A PREVIOUSLY BOOKED SLOT           *
+      * RESOURCE TYPES:                                              *
+      *   TD - TEST-DRIVE VEHICLE (RESOURCE-ID = VIN)                *
+      *   PB - PDI BAY/TECHNICIAN (RESOURCE-ID = TECHNICIAN ID)      *
+      * TABLES:   AUTOSALE.APPOINTMENT_SLOT                          *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3090.
+       OBJECT-COMPUTER. IBM-3090.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-PROGRAM-FIELDS.
+           05  WS-PROGRAM-NAME           PIC X(08)
+                                          VALUE 'COMAPTL0'.
+           05  WS-PROGRAM-VERSION        PIC X(06)
+                                          VALUE '01.00 '.
+      *
+      *    COPY IN SQLCA FOR DB2 OPERATIONS
+      *
+           COPY WSSQLCA.
+      *
+      *    COPY IN APPOINTMENT_SLOT DCLGEN
+      *
+           COPY DCLAPTSL.
+      *
+      *    WORK FIELDS
+      *
+       01  WS-WORK-FIELDS.
+           05  WS-CONFLICT-COUNT         PIC S9(09)   COMP
+                                                       VALUE +0.
+           05  WS-NEXT-SLOT-ID           PIC S9(09)   COMP
+                                                       VALUE +0.
+      *
+      *    DATE/TIME FOR CREATED_TS
+      *
+       01  WS-DATETIME-FIELDS.
+           05  WS-CURRENT-DATE-DATA.
+               10  WS-CURR-YYYY          PIC 9(04).
+               10  WS-CURR-MM            PIC 9(02).
+               10  WS-CURR-DD            PIC 9(02).
+           05  WS-CURRENT-TIME-DATA.
+               10  WS-CURR-HH            PIC 9(02).
+               10  WS-CURR-MN            PIC 9(02).
+               10  WS-CURR-SS            PIC 9(02).
+               10  WS-CURR-HS            PIC 9(02).
+           05  WS-DIFF-FROM-GMT          PIC S9(04).
+           05  WS-FORMATTED-TS           PIC X(26)    VALUE SPACES.
+      *
+       LINKAGE SECTION.
+      *
+      *    APPOINTMENT SLOT REQUEST
+      *
+       01  LS-APT-REQUEST.
+           05  LS-AR-FUNCTION            PIC X(04).
+               88  LS-AR-BOOK                         VALUE 'BOOK'.
+               88  LS-AR-CANCEL                       VALUE 'CXL '.
+           05  LS-AR-DEALER-CODE         PIC X(05).
+           05  LS-AR-RESOURCE-TYPE       PIC X(02).
+               88  LS-AR-RES-TEST-DRIVE              VALUE 'TD'.
+               88  LS-AR-RES-PDI-BAY                  VALUE 'PB'.
+           05  LS-AR-RESOURCE-ID         PIC X(17).
+           05  LS-AR-SLOT-DATE           PIC X(10).
+           05  LS-AR-SLOT-HOUR           PIC S9(04)   COMP.
+           05  LS-AR-BOOKED-FOR-TYPE     PIC X(02).
+           05  LS-AR-BOOKED-FOR-KEY      PIC X(30).
+           05  LS-AR-SLOT-ID             PIC S9(09)   COMP.
+      *
+      *    APPOINTMENT SLOT RESULT
+      *
+       01  LS-APT-RESULT.
+           05  LS-TR-RETURN-CODE         PIC S9(04)   COMP.
+           05  LS-TR-RETURN-MSG          PIC X(79).
+           05  LS-TR-SLOT-ID             PIC S9(09)   COMP.
+           05  LS-TR-SQLCODE             PIC S9(09)   COMP.
+      *
+       PROCEDURE DIVISION USING LS-APT-REQUEST
+                                LS-APT-RESULT.
+      *
+       0000-MAIN-CONTROL.
+      *
+           PERFORM 1000-INITIALIZE
+      *
+           PERFORM 2000-VALIDATE-INPUTS
+      *
+           IF LS-TR-RETURN-CODE = +0
+               EVALUATE TRUE
+                   WHEN LS-AR-BOOK
+                       PERFORM 3000-CHECK-CONFLICT
+                       IF LS-TR-RETURN-CODE = +0
+                           PERFORM 4000-BOOK-SLOT
+                       END-IF
+                   WHEN LS-AR-CANCEL
+                       PERFORM 5000-CANCEL-SLOT
+               END-EVALUATE
+           END-IF
+      *
+           GOBACK
+           .
+      *
+      ****************************************************************
+      *    1000-INITIALIZE - CLEAR RESULT AND GET TIMESTAMP          *
+      ****************************************************************
+       1000-INITIALIZE.
+      *
+           INITIALIZE LS-APT-RESULT
+           MOVE +0 TO LS-TR-RETURN-CODE
+      *
+           MOVE FUNCTION CURRENT-DATE
+               TO WS-CURRENT-DATE-DATA
+                  WS-CURRENT-TIME-DATA
+                  WS-DIFF-FROM-GMT
+      *
+           STRING WS-CURR-YYYY '-'
+                  WS-CURR-MM   '-'
+                  WS-CURR-DD   '-'
+                  WS-CURR-HH   '.'
+                  WS-CURR-MN   '.'
+                  WS-CURR-SS   '.000000'
+                  DELIMITED BY SIZE
+                  INTO WS-FORMATTED-TS
+           .
+      *
+      ****************************************************************
+      *    2000-VALIDATE-INPUTS - VALIDATE REQUEST PARAMETERS        *
+      ****************************************************************
+       2000-VALIDATE-INPUTS.
+      *
+           IF NOT LS-AR-BOOK AND NOT LS-AR-CANCEL
+               MOVE +8 TO LS-TR-RETURN-CODE
+               STRING 'COMAPTL0: INVALID FUNCTION: '
+                      LS-AR-FUNCTION
+                      DELIMITED BY SIZE
+                      INTO LS-TR-RETURN-MSG
+           END-IF
+      *
+           IF LS-AR-DEALER-CODE = SPACES
+               MOVE +8 TO LS-TR-RETURN-CODE
+               MOVE 'COMAPTL0: DEALER CODE IS REQUIRED'
+                   TO LS-TR-RETURN-MSG
+           END-IF
+      *
+           IF NOT LS-AR-RES-TEST-DRIVE AND NOT LS-AR-RES-PDI-BAY
+               MOVE +8 TO LS-TR-RETURN-CODE
+               MOVE 'COMAPTL0: RESOURCE TYPE MUST BE TD OR PB'
+                   TO LS-TR-RETURN-MSG
+           END-IF
+      *
+           IF LS-AR-RESOURCE-ID = SPACES
+               MOVE +8 TO LS-TR-RETURN-CODE
+               MOVE 'COMAPTL0: RESOURCE ID IS REQUIRED'
+                   TO LS-TR-RETURN-MSG
+           END-IF
+      *
+           IF LS-AR-SLOT-DATE = SPACES
+               MOVE +8 TO LS-TR-RETURN-CODE
+               MOVE 'COMAPTL0: SLOT DATE IS REQUIRED'
+                   TO LS-TR-RETURN-MSG
+           END-IF
+      *
+           IF LS-AR-BOOK
+               IF LS-AR-SLOT-HOUR < +0 OR LS-AR-SLOT-HOUR > +23
+                   MOVE +8 TO LS-TR-RETURN-CODE
+                   MOVE 'COMAPTL0: SLOT HOUR MUST BE 0-23'
+                       TO LS-TR-RETURN-MSG
+               END-IF
+           END-IF
+      *
+           IF LS-AR-CANCEL AND LS-AR-SLOT-ID = +0
+               MOVE +8 TO LS-TR-RETURN-CODE
+               MOVE 'COMAPTL0: SLOT ID IS REQUIRED TO CANCEL'
+                   TO LS-TR-RETURN-MSG
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    3000-CHECK-CONFLICT - SAME RESOURCE/DATE/HOUR ALREADY     *
+      *    BOOKED? ONE ACTIVE (BK) SLOT PER RESOURCE PER HOUR.       *
+      ****************************************************************
+       3000-CHECK-CONFLICT.
+      *
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO   :WS-CONFLICT-COUNT
+               FROM   AUTOSALE.APPOINTMENT_SLOT
+               WHERE  DEALER_CODE   = :LS-AR-DEALER-CODE
+                 AND  RESOURCE_TYPE = :LS-AR-RESOURCE-TYPE
+                 AND  RESOURCE_ID   = :LS-AR-RESOURCE-ID
+                 AND  SLOT_DATE     = :LS-AR-SLOT-DATE
+                 AND  SLOT_HOUR     = :LS-AR-SLOT-HOUR
+                 AND  SLOT_STATUS   = 'BK'
+           END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               MOVE SQLCODE TO LS-TR-SQLCODE
+               MOVE +12 TO LS-TR-RETURN-CODE
+               MOVE 'COMAPTL0: DB2 ERROR CHECKING FOR CONFLICT'
+                   TO LS-TR-RETURN-MSG
+               GO TO 3000-EXIT
+           END-IF
+      *
+           IF WS-CONFLICT-COUNT > +0
+               MOVE +8 TO LS-TR-RETURN-CODE
+               MOVE 'COMAPTL0: RESOURCE ALREADY BOOKED FOR THAT HOUR'
+                   TO LS-TR-RETURN-MSG
+           END-IF
+           .
+       3000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    4000-BOOK-SLOT - GENERATE SLOT ID AND INSERT              *
+      ****************************************************************
+       4000-BOOK-SLOT.
+      *
+           EXEC SQL
+               SELECT COALESCE(MAX(SLOT_ID), 0) + 1
+               INTO   :WS-NEXT-SLOT-ID
+               FROM   AUTOSALE.APPOINTMENT_SLOT
+           END-EXEC
+      *
+           EXEC SQL
+               INSERT INTO AUTOSALE.APPOINTMENT_SLOT
+                    ( SLOT_ID
+                    , DEALER_CODE
+                    , RESOURCE_TYPE
+                    , RESOURCE_ID
+                    , SLOT_DATE
+                    , SLOT_HOUR
+                    , BOOKED_FOR_TYPE
+                    , BOOKED_FOR_KEY
+                    , SLOT_STATUS
+                    , CREATED_TS
+                    )
+               VALUES
+                    ( :WS-NEXT-SLOT-ID
+                    , :LS-AR-DEALER-CODE
+                    , :LS-AR-RESOURCE-TYPE
+                    , :LS-AR-RESOURCE-ID
+                    , :LS-AR-SLOT-DATE
+                    , :LS-AR-SLOT-HOUR
+                    , :LS-AR-BOOKED-FOR-TYPE
+                    , :LS-AR-BOOKED-FOR-KEY
+                    , 'BK'
+                    , :WS-FORMATTED-TS
+                    )
+           END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               MOVE SQLCODE TO LS-TR-SQLCODE
+               MOVE +12 TO LS-TR-RETURN-CODE
+               MOVE 'COMAPTL0: DB2 ERROR INSERTING APPOINTMENT SLOT'
+                   TO LS-TR-RETURN-MSG
+               GO TO 4000-EXIT
+           END-IF
+      *
+           MOVE WS-NEXT-SLOT-ID TO LS-TR-SLOT-ID
+           MOVE +0 TO LS-TR-RETURN-CODE
+           MOVE 'COMAPTL0: APPOINTMENT SLOT BOOKED SUCCESSFULLY'
+               TO LS-TR-RETURN-MSG
+           .
+       4000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    5000-CANCEL-SLOT - RELEASE A PREVIOUSLY BOOKED SLOT       *
+      ****************************************************************
+       5000-CANCEL-SLOT.
+      *
+           EXEC SQL
+               UPDATE AUTOSALE.APPOINTMENT_SLOT
+                  SET SLOT_STATUS = 'CX'
+               WHERE  SLOT_ID     = :LS-AR-SLOT-ID
+                 AND  SLOT_STATUS = 'BK'
+           END-EXEC
+      *
+           IF SQLCODE = +100
+               MOVE +8 TO LS-TR-RETURN-CODE
+               MOVE 'COMAPTL0: SLOT NOT FOUND OR ALREADY CANCELLED'
+                   TO LS-TR-RETURN-MSG
+               GO TO 5000-EXIT
+           END-IF
+      *
+           IF SQLCODE NOT = +0
+               MOVE SQLCODE TO LS-TR-SQLCODE
+               MOVE +12 TO LS-TR-RETURN-CODE
+               MOVE 'COMAPTL0: DB2 ERROR CANCELLING APPOINTMENT SLOT'
+                   TO LS-TR-RETURN-MSG
+               GO TO 5000-EXIT
+           END-IF
+      *
+           MOVE LS-AR-SLOT-ID TO LS-TR-SLOT-ID
+           MOVE +0 TO LS-TR-RETURN-CODE
+           MOVE 'COMAPTL0: APPOINTMENT SLOT CANCELLED SUCCESSFULLY'
+               TO LS-TR-RETURN-MSG
+           .
+       5000-EXIT.
+           EXIT.
+      ****************************************************************
+      * END OF COMAPTL0                                               *
+      ****************************************************************
