@@ -0,0 +1,466 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPTASG00.
+      ****************************************************************
+      * PROGRAM:    RPTASG00                                         *
+      * SYSTEM:     AUTOSALES - AUTOMOTIVE DEALER SALES & REPORTING  *
+      * MODULE:     RPT - REPORTS                                    *
+      * AUTHOR:     AUTOSALES DEVELOPMENT TEAM                       *
+      * DATE:       2026-08-09                                       *
+      * REGION:     BMP (BATCH MESSAGE PROCESSING)                   *
+      *                                                              *
+      * PURPOSE:    SALESPERSON WORKLOAD / ROUND-ROBIN FAIRNESS       *
+      *             REPORT. FOR EACH ACTIVE SALESPERSON (SYSTEM_USER *
+      *             USER_TYPE = 'S'), FOR THE REQUESTED DATE RANGE,  *
+      *             SHOWS THE NUMBER OF CUSTOMERS ASSIGNED TO THEM   *
+      *             BY CUSADD00 (CUSTOMER.ASSIGNED_SALES), THEIR     *
+      *             CLOSED (DELIVERED) DEAL COUNT, AND THE NUMBER OF *
+      *             THOSE ASSIGNED CUSTOMERS WHOSE CUSTOMER_LEAD     *
+      *             ROW STILL SHOWS ZERO CONTACT ACTIVITY. A         *
+      *             SALESPERSON WHOSE ZERO-CONTACT LEADS ARE AT      *
+      *             LEAST HALF THEIR ASSIGNED COUNT IS FLAGGED AS    *
+      *             NEEDING MANUAL REBALANCE - CUSTOMERS THE ROUND   *
+      *             ROBIN HANDED THEM BUT THAT ARE SITTING           *
+      *             UNWORKED. GRAND TOTALS CLOSE THE REPORT.         *
+      *                                                              *
+      * INPUT:      START/END DATE PARAMETERS (DEFAULT CURRENT       *
+      *             MONTH, SAME IDIOM AS RPTPRF00)                   *
+      *                                                              *
+      * TABLES:     AUTOSALE.SYSTEM_USER     (READ)                  *
+      *             AUTOSALE.CUSTOMER        (READ)                  *
+      *             AUTOSALE.SALES_DEAL      (READ)                  *
+      *             AUTOSALE.CUSTOMER_LEAD   (READ)                  *
+      *                                                              *
+      * OUTPUT:     SYSPRINT DD - PRINTED REPORT (132 CHARS)         *
+      *                                                              *
+      * CHANGE LOG:                                                  *
+      *   2026-08-09  INITIAL CREATION                               *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE
+               ASSIGN TO SYSPRINT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REPORT-RECORD               PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-MODULE-ID                PIC X(08) VALUE 'RPTASG00'.
+      *
+       01  WS-FILE-STATUS              PIC X(02) VALUE SPACES.
+      *
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+      *    REPORT CONTROL FIELDS
+      *
+       01  WS-REPORT-CONTROLS.
+           05  WS-PAGE-COUNT           PIC S9(04) COMP VALUE +0.
+           05  WS-LINE-COUNT           PIC S9(04) COMP VALUE +0.
+           05  WS-LINES-PER-PAGE       PIC S9(04) COMP VALUE +56.
+           05  WS-EOF-SALES            PIC X(01) VALUE 'N'.
+               88  WS-SALES-DONE                  VALUE 'Y'.
+      *
+      *    INPUT PARAMETER
+      *
+       01  WS-PARM-AREA.
+           05  WS-START-DATE           PIC X(10) VALUE SPACES.
+           05  WS-END-DATE             PIC X(10) VALUE SPACES.
+      *
+      *    CURRENT DATE WORK FIELDS
+      *
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURR-YYYY            PIC 9(04).
+           05  WS-CURR-MM              PIC 9(02).
+           05  WS-CURR-DD              PIC 9(02).
+           05  FILLER                  PIC X(13).
+      *
+       01  WS-REPORT-DATE              PIC X(10) VALUE SPACES.
+      *
+      *    REPORT HEADER LINE (132 CHARS)
+      *
+       01  WS-REPORT-HEADER-1.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(40)
+               VALUE 'AUTOSALES DEALER MANAGEMENT SYSTEM      '.
+           05  FILLER                  PIC X(30)
+               VALUE '  SALES WORKLOAD FAIRNESS     '.
+           05  FILLER                  PIC X(07) VALUE 'DATE: '.
+           05  WS-RH1-DATE             PIC X(10).
+           05  FILLER                  PIC X(06) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE 'PAGE: '.
+           05  WS-RH1-PAGE             PIC Z(4)9.
+           05  FILLER                  PIC X(27) VALUE SPACES.
+      *
+       01  WS-REPORT-HEADER-2.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(131) VALUE ALL '-'.
+      *
+       01  WS-RANGE-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(14) VALUE
+               'ASSIGN PERIOD:'.
+           05  WS-RL-START             PIC X(10).
+           05  FILLER                  PIC X(04) VALUE ' TO '.
+           05  WS-RL-END               PIC X(10).
+           05  FILLER                  PIC X(92) VALUE SPACES.
+      *
+       01  WS-COLUMN-HEADERS.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(09) VALUE 'SALES ID '.
+           05  FILLER                  PIC X(22) VALUE
+               'SALESPERSON NAME      '.
+           05  FILLER                  PIC X(06) VALUE 'DLR   '.
+           05  FILLER                  PIC X(10) VALUE
+               'ASSIGNED  '.
+           05  FILLER                  PIC X(10) VALUE
+               'CLOSED    '.
+           05  FILLER                  PIC X(12) VALUE
+               'ZERO-CONTACT'.
+           05  FILLER                  PIC X(18) VALUE
+               'REBALANCE FLAG    '.
+           05  FILLER                  PIC X(43) VALUE SPACES.
+      *
+       01  WS-COLUMN-UNDERLINE.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(09) VALUE '-------- '.
+           05  FILLER                  PIC X(22) VALUE
+               '--------------------- '.
+           05  FILLER                  PIC X(06) VALUE '----- '.
+           05  FILLER                  PIC X(10) VALUE
+               '--------- '.
+           05  FILLER                  PIC X(10) VALUE
+               '--------- '.
+           05  FILLER                  PIC X(12) VALUE
+               '----------- '.
+           05  FILLER                  PIC X(18) VALUE
+               '----------------- '.
+           05  FILLER                  PIC X(43) VALUE SPACES.
+      *
+       01  WS-DETAIL-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WS-DL-SALES-ID          PIC X(08).
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WS-DL-SALES-NAME        PIC X(21).
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WS-DL-DEALER-CODE       PIC X(05).
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WS-DL-ASSIGNED-COUNT    PIC Z(6)9.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  WS-DL-CLOSED-COUNT      PIC Z(6)9.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  WS-DL-ZERO-CONTACT      PIC Z(6)9.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  WS-DL-REBALANCE-FLAG    PIC X(17).
+           05  FILLER                  PIC X(26) VALUE SPACES.
+      *
+       01  WS-GRAND-TOTAL-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(43) VALUE ALL '='.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(16)
+               VALUE 'GRAND TOTALS:   '.
+           05  WS-GT-ASSIGNED-COUNT    PIC Z(6)9.
+           05  FILLER                  PIC X(11) VALUE ' ASSIGNED, '.
+           05  WS-GT-REBALANCE-COUNT   PIC Z(4)9.
+           05  FILLER                  PIC X(21) VALUE
+               ' NEEDING REBALANCE  '.
+           05  FILLER                  PIC X(25) VALUE SPACES.
+      *
+      *    ACCUMULATOR FIELDS - PER SALESPERSON
+      *
+       01  WS-SALES-ACCUM.
+           05  WS-SA-ASSIGNED-COUNT    PIC S9(06) COMP VALUE +0.
+           05  WS-SA-CLOSED-COUNT      PIC S9(06) COMP VALUE +0.
+           05  WS-SA-ZERO-CONTACT      PIC S9(06) COMP VALUE +0.
+      *
+      *    GRAND ACCUMULATORS
+      *
+       01  WS-GRAND-ACCUM.
+           05  WS-GA-ASSIGNED-COUNT    PIC S9(08) COMP VALUE +0.
+           05  WS-GA-SALES-COUNT       PIC S9(04) COMP VALUE +0.
+           05  WS-GA-REBALANCE-COUNT   PIC S9(04) COMP VALUE +0.
+      *
+      *    HOST VARIABLES - SALESPERSON CURSOR
+      *
+       01  WS-HV-SALES.
+           05  WS-HV-SALES-ID          PIC X(08).
+           05  WS-HV-SALES-NAME        PIC X(40).
+           05  WS-HV-DEALER-CODE       PIC X(05).
+      *
+      *    WORK FIELDS
+      *
+       01  WS-WORK-FIELDS.
+           05  WS-PCT-WORK             PIC S9(05)V9 COMP-3 VALUE +0.
+      *
+      *    DB2 CURSORS
+      *
+           EXEC SQL DECLARE CSR_SALESPERSONS CURSOR FOR
+               SELECT USER_ID
+                    , USER_NAME
+                    , DEALER_CODE
+               FROM   AUTOSALE.SYSTEM_USER
+               WHERE  USER_TYPE   = 'S'
+                 AND  ACTIVE_FLAG = 'Y'
+               ORDER BY DEALER_CODE, USER_ID
+           END-EXEC
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAIN-CONTROL.
+      *
+           DISPLAY 'RPTASG00: SALES WORKLOAD FAIRNESS REPORT - START'
+      *
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-OPEN-FILES
+      *
+           IF WS-FILE-STATUS = '00'
+               PERFORM 3000-PROCESS-SALESPERSONS
+               PERFORM 7000-PRINT-GRAND-TOTALS
+           END-IF
+      *
+           PERFORM 9000-CLOSE-FILES
+      *
+           DISPLAY 'RPTASG00: REPORT COMPLETE - '
+                   WS-GA-SALES-COUNT ' SALESPEOPLE, '
+                   WS-GA-REBALANCE-COUNT ' NEEDING REBALANCE'
+      *
+           STOP RUN.
+      *
+      ****************************************************************
+      *    1000-INITIALIZE                                           *
+      ****************************************************************
+       1000-INITIALIZE.
+      *
+           MOVE FUNCTION CURRENT-DATE(1:8)
+               TO WS-CURRENT-DATE-DATA
+      *
+           STRING WS-CURR-YYYY '-'
+                  WS-CURR-MM   '-'
+                  WS-CURR-DD
+                  DELIMITED BY SIZE
+                  INTO WS-REPORT-DATE
+      *
+      *    DEFAULT DATE RANGE: CURRENT MONTH
+      *
+           IF WS-START-DATE = SPACES
+               STRING WS-CURR-YYYY '-'
+                      WS-CURR-MM   '-01'
+                      DELIMITED BY SIZE
+                      INTO WS-START-DATE
+           END-IF
+      *
+           IF WS-END-DATE = SPACES
+               MOVE WS-REPORT-DATE TO WS-END-DATE
+           END-IF
+      *
+           DISPLAY 'RPTASG00: PERIOD ' WS-START-DATE
+                   ' TO ' WS-END-DATE
+      *
+           INITIALIZE WS-GRAND-ACCUM
+           .
+      *
+      ****************************************************************
+      *    2000-OPEN-FILES                                           *
+      ****************************************************************
+       2000-OPEN-FILES.
+      *
+           OPEN OUTPUT REPORT-FILE
+      *
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'RPTASG00: ERROR OPENING REPORT FILE - '
+                       WS-FILE-STATUS
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    3000-PROCESS-SALESPERSONS                                 *
+      ****************************************************************
+       3000-PROCESS-SALESPERSONS.
+      *
+           EXEC SQL OPEN CSR_SALESPERSONS END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               DISPLAY 'RPTASG00: ERROR OPENING SALESPERSON CURSOR - '
+                       SQLCODE
+               GO TO 3000-EXIT
+           END-IF
+      *
+           MOVE 'N' TO WS-EOF-SALES
+      *
+           PERFORM UNTIL WS-SALES-DONE
+               EXEC SQL FETCH CSR_SALESPERSONS
+                   INTO :WS-HV-SALES-ID
+                      , :WS-HV-SALES-NAME
+                      , :WS-HV-DEALER-CODE
+               END-EXEC
+      *
+               EVALUATE SQLCODE
+                   WHEN +0
+                       ADD +1 TO WS-GA-SALES-COUNT
+                       PERFORM 4000-NEW-PAGE-IF-NEEDED
+                       PERFORM 5000-ACCUMULATE-SALESPERSON
+                       PERFORM 5900-FORMAT-DETAIL
+                   WHEN +100
+                       SET WS-SALES-DONE TO TRUE
+                   WHEN OTHER
+                       DISPLAY 'RPTASG00: DB2 ERROR ON SALESPERSON - '
+                               SQLCODE
+                       SET WS-SALES-DONE TO TRUE
+               END-EVALUATE
+           END-PERFORM
+      *
+           EXEC SQL CLOSE CSR_SALESPERSONS END-EXEC
+           .
+       3000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    4000-NEW-PAGE-IF-NEEDED - START A NEW PAGE AS NEEDED       *
+      ****************************************************************
+       4000-NEW-PAGE-IF-NEEDED.
+      *
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+           OR WS-PAGE-COUNT = +0
+               PERFORM 4100-PRINT-PAGE-HEADERS
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    4100-PRINT-PAGE-HEADERS                                   *
+      ****************************************************************
+       4100-PRINT-PAGE-HEADERS.
+      *
+           ADD +1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO WS-RH1-PAGE
+           MOVE WS-REPORT-DATE TO WS-RH1-DATE
+      *
+           WRITE REPORT-RECORD FROM WS-REPORT-HEADER-1
+               AFTER ADVANCING PAGE
+           WRITE REPORT-RECORD FROM WS-REPORT-HEADER-2
+               AFTER ADVANCING 1
+      *
+           MOVE WS-START-DATE TO WS-RL-START
+           MOVE WS-END-DATE   TO WS-RL-END
+           WRITE REPORT-RECORD FROM WS-RANGE-LINE
+               AFTER ADVANCING 2
+      *
+           WRITE REPORT-RECORD FROM WS-COLUMN-HEADERS
+               AFTER ADVANCING 2
+           WRITE REPORT-RECORD FROM WS-COLUMN-UNDERLINE
+               AFTER ADVANCING 1
+      *
+           MOVE 10 TO WS-LINE-COUNT
+           .
+      *
+      ****************************************************************
+      *    5000-ACCUMULATE-SALESPERSON - ONE SALESPERSON'S COUNTS     *
+      ****************************************************************
+       5000-ACCUMULATE-SALESPERSON.
+      *
+           INITIALIZE WS-SALES-ACCUM
+      *
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO   :WS-SA-ASSIGNED-COUNT
+               FROM   AUTOSALE.CUSTOMER
+               WHERE  ASSIGNED_SALES = :WS-HV-SALES-ID
+                 AND  DATE(CREATED_TS) BETWEEN :WS-START-DATE
+                                            AND :WS-END-DATE
+           END-EXEC
+      *
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO   :WS-SA-CLOSED-COUNT
+               FROM   AUTOSALE.SALES_DEAL
+               WHERE  SALESPERSON_ID = :WS-HV-SALES-ID
+                 AND  DEAL_STATUS    = 'DL'
+                 AND  DEAL_DATE BETWEEN :WS-START-DATE
+                                    AND :WS-END-DATE
+           END-EXEC
+      *
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO   :WS-SA-ZERO-CONTACT
+               FROM   AUTOSALE.CUSTOMER_LEAD
+               WHERE  ASSIGNED_SALES = :WS-HV-SALES-ID
+                 AND  CONTACT_COUNT  = 0
+                 AND  DATE(CREATED_TS) BETWEEN :WS-START-DATE
+                                            AND :WS-END-DATE
+           END-EXEC
+      *
+           ADD WS-SA-ASSIGNED-COUNT TO WS-GA-ASSIGNED-COUNT
+           .
+      *
+      ****************************************************************
+      *    5900-FORMAT-DETAIL - ONE SALESPERSON SUMMARY LINE          *
+      ****************************************************************
+       5900-FORMAT-DETAIL.
+      *
+           INITIALIZE WS-DETAIL-LINE
+      *
+           MOVE WS-HV-SALES-ID      TO WS-DL-SALES-ID
+           MOVE WS-HV-SALES-NAME    TO WS-DL-SALES-NAME
+           MOVE WS-HV-DEALER-CODE   TO WS-DL-DEALER-CODE
+           MOVE WS-SA-ASSIGNED-COUNT TO WS-DL-ASSIGNED-COUNT
+           MOVE WS-SA-CLOSED-COUNT   TO WS-DL-CLOSED-COUNT
+           MOVE WS-SA-ZERO-CONTACT   TO WS-DL-ZERO-CONTACT
+      *
+      *    A SALESPERSON WHOSE ZERO-CONTACT LEADS ARE AT LEAST HALF
+      *    THEIR ASSIGNED COUNT IS ACCUMULATING CUSTOMERS THE ROUND
+      *    ROBIN HANDED THEM IN NAME ONLY - FLAG FOR MANUAL REBALANCE
+      *
+           MOVE SPACES TO WS-DL-REBALANCE-FLAG
+           IF WS-SA-ASSIGNED-COUNT > +0
+               COMPUTE WS-PCT-WORK =
+                   (WS-SA-ZERO-CONTACT * 100) / WS-SA-ASSIGNED-COUNT
+               IF WS-PCT-WORK >= 50
+                   MOVE '*** REBALANCE ***' TO WS-DL-REBALANCE-FLAG
+                   ADD +1 TO WS-GA-REBALANCE-COUNT
+               END-IF
+           END-IF
+      *
+           WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+               AFTER ADVANCING 1
+           ADD +1 TO WS-LINE-COUNT
+           .
+      *
+      ****************************************************************
+      *    7000-PRINT-GRAND-TOTALS                                   *
+      ****************************************************************
+       7000-PRINT-GRAND-TOTALS.
+      *
+           MOVE WS-GA-ASSIGNED-COUNT  TO WS-GT-ASSIGNED-COUNT
+           MOVE WS-GA-REBALANCE-COUNT TO WS-GT-REBALANCE-COUNT
+      *
+           WRITE REPORT-RECORD FROM WS-GRAND-TOTAL-LINE
+               AFTER ADVANCING 3
+           .
+      *
+      ****************************************************************
+      *    9000-CLOSE-FILES                                          *
+      ****************************************************************
+       9000-CLOSE-FILES.
+      *
+           CLOSE REPORT-FILE
+      *
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'RPTASG00: ERROR CLOSING REPORT FILE - '
+                       WS-FILE-STATUS
+           END-IF
+           .
+      ****************************************************************
+      * END OF RPTASG00                                              *
+      ****************************************************************
