@@ -24,6 +24,10 @@
       *                                                              *
       * CHANGE LOG:                                                  *
       *   2026-03-29  INITIAL CREATION                               *
+      *   2026-08-09  ADDED MODEL-YEAR CLEARANCE WORKLIST SECTION -  *
+      *                CROSS-REFERENCES AGED (90+ DAY) UNITS AGAINST *
+      *                PRICE_MASTER TO FLAG UNITS WHOSE MODEL YEAR   *
+      *                IS ALREADY SUPERSEDED OR IS EXPIRING SOON.    *
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -101,6 +105,16 @@
            05  WS-HV-MD-COUNT         PIC S9(06) COMP.
            05  WS-HV-MD-INVOICE       PIC S9(11)V99 COMP-3.
            05  WS-HV-MD-AVG-DAYS      PIC S9(05) COMP.
+      *
+       01  WS-HV-CLEARANCE-DATA.
+           05  WS-HV-CLR-VIN          PIC X(17).
+           05  WS-HV-CLR-STOCK        PIC X(08).
+           05  WS-HV-CLR-MODEL        PIC X(06).
+           05  WS-HV-CLR-MY           PIC S9(04) COMP.
+           05  WS-HV-CLR-DAYS         PIC S9(04) COMP.
+           05  WS-HV-CLR-INVOICE      PIC S9(09)V99 COMP-3.
+           05  WS-HV-CLR-NEWER-FLAG   PIC X(01).
+           05  WS-HV-CLR-EXPIRE-FLAG  PIC X(01).
       *
       *    AGING BUCKET NAMES
       *
@@ -124,6 +138,7 @@
        01  WS-GRAND-TOTAL-UNITS        PIC S9(08) COMP VALUE +0.
        01  WS-GRAND-TOTAL-INVOICE      PIC S9(13)V99 COMP-3
                                                       VALUE +0.
+       01  WS-GRAND-CLEARANCE-COUNT    PIC S9(08) COMP VALUE +0.
       *
       *    REPORT LINES
       *
@@ -231,6 +246,50 @@
            05  FILLER                  PIC X(04) VALUE SPACES.
            05  WS-MDD-AVG-DAYS        PIC Z(4)9.
            05  FILLER                  PIC X(42) VALUE SPACES.
+      *
+       01  WS-CLEARANCE-COL-HDR.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(18) VALUE
+               'VIN              '.
+           05  FILLER                  PIC X(09) VALUE
+               'STOCK#   '.
+           05  FILLER                  PIC X(08) VALUE
+               'MODEL   '.
+           05  FILLER                  PIC X(06) VALUE
+               'MY    '.
+           05  FILLER                  PIC X(08) VALUE
+               'DAYS    '.
+           05  FILLER                  PIC X(16) VALUE
+               '  INVOICE PRICE '.
+           05  FILLER                  PIC X(17) VALUE
+               'CLEARANCE REASON '.
+           05  FILLER                  PIC X(45) VALUE SPACES.
+      *
+       01  WS-CLEARANCE-DETAIL.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  WS-CLR-VIN             PIC X(17).
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WS-CLR-STOCK           PIC X(08).
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WS-CLR-MODEL           PIC X(06).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-CLR-MY              PIC 9(04).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-CLR-DAYS            PIC Z(3)9.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  WS-CLR-INVOICE         PIC $$$$,$$$,$$9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-CLR-REASON          PIC X(14).
+           05  FILLER                  PIC X(48) VALUE SPACES.
+      *
+       01  WS-GRAND-CLR-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(18) VALUE ALL '='.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(26)
+               VALUE 'CLEARANCE WORKLIST UNITS: '.
+           05  WS-GCLR-UNITS          PIC Z(6)9.
+           05  FILLER                  PIC X(65) VALUE SPACES.
       *
        01  WS-GRAND-TOTAL-LINE.
            05  FILLER                  PIC X(01) VALUE SPACES.
@@ -311,6 +370,45 @@
                GROUP BY V.MODEL_CODE, V.MODEL_DESC
                ORDER BY V.MODEL_CODE
            END-EXEC
+      *
+           EXEC SQL DECLARE CSR_INV_CLEARANCE CURSOR FOR
+               SELECT V.VIN
+                    , V.STOCK_NUMBER
+                    , V.MODEL_CODE
+                    , V.MODEL_YEAR
+                    , V.DAYS_IN_STOCK
+                    , V.INVOICE_PRICE
+                    , CASE WHEN EXISTS
+                          (SELECT 1 FROM AUTOSALE.PRICE_MASTER PM2
+                            WHERE PM2.MAKE_CODE  = V.MAKE_CODE
+                              AND PM2.MODEL_CODE = V.MODEL_CODE
+                              AND PM2.MODEL_YEAR > V.MODEL_YEAR
+                              AND PM2.PRICE_STATUS = 'A')
+                          THEN 'Y' ELSE 'N' END
+                    , CASE WHEN PM.EXPIRY_DATE IS NOT NULL
+                           AND PM.EXPIRY_DATE <=
+                               CURRENT DATE + 60 DAYS
+                          THEN 'Y' ELSE 'N' END
+               FROM   AUTOSALE.VEHICLE V
+               LEFT OUTER JOIN AUTOSALE.PRICE_MASTER PM
+                    ON PM.MAKE_CODE  = V.MAKE_CODE
+                   AND PM.MODEL_CODE = V.MODEL_CODE
+                   AND PM.MODEL_YEAR = V.MODEL_YEAR
+                   AND PM.PRICE_STATUS = 'A'
+               WHERE  V.DEALER_CODE = :WS-HV-DLR-CODE
+                 AND  V.VEHICLE_STATUS IN ('AV','HD','DM','AL')
+                 AND  V.DAYS_IN_STOCK >= 90
+                 AND  (EXISTS
+                          (SELECT 1 FROM AUTOSALE.PRICE_MASTER PM3
+                            WHERE PM3.MAKE_CODE  = V.MAKE_CODE
+                              AND PM3.MODEL_CODE = V.MODEL_CODE
+                              AND PM3.MODEL_YEAR > V.MODEL_YEAR
+                              AND PM3.PRICE_STATUS = 'A')
+                       OR  (PM.EXPIRY_DATE IS NOT NULL
+                        AND PM.EXPIRY_DATE <=
+                            CURRENT DATE + 60 DAYS))
+               ORDER BY V.DAYS_IN_STOCK DESC
+           END-EXEC
       *
        PROCEDURE DIVISION.
       *
@@ -346,6 +444,7 @@
            INITIALIZE WS-GRAND-BUCKETS
            MOVE +0 TO WS-GRAND-TOTAL-UNITS
            MOVE +0 TO WS-GRAND-TOTAL-INVOICE
+           MOVE +0 TO WS-GRAND-CLEARANCE-COUNT
            .
       *
       ****************************************************************
@@ -439,6 +538,21 @@
            ADD 5 TO WS-LINE-COUNT
       *
            PERFORM 4300-PRINT-MODELS
+      *
+      *    MODEL-YEAR CLEARANCE WORKLIST SECTION
+      *
+           IF WS-LINE-COUNT >= 40
+               PERFORM 8000-NEW-PAGE
+           END-IF
+      *
+           MOVE 'MODEL-YEAR CLEARANCE WORKLIST' TO WS-STIT-TEXT
+           WRITE REPORT-RECORD FROM WS-SECTION-TITLE
+               AFTER ADVANCING 3
+           WRITE REPORT-RECORD FROM WS-CLEARANCE-COL-HDR
+               AFTER ADVANCING 2
+           ADD 5 TO WS-LINE-COUNT
+      *
+           PERFORM 4400-PRINT-CLEARANCE-WORKLIST
            .
       *
       ****************************************************************
@@ -586,6 +700,68 @@
            EXIT.
       *
       ****************************************************************
+      *    4400-PRINT-CLEARANCE-WORKLIST                             *
+      ****************************************************************
+       4400-PRINT-CLEARANCE-WORKLIST.
+      *
+           EXEC SQL OPEN CSR_INV_CLEARANCE END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               GO TO 4400-EXIT
+           END-IF
+      *
+           MOVE 'N' TO WS-EOF-FLAG
+      *
+           PERFORM UNTIL WS-END-OF-DATA
+               EXEC SQL FETCH CSR_INV_CLEARANCE
+                   INTO :WS-HV-CLR-VIN
+                      , :WS-HV-CLR-STOCK
+                      , :WS-HV-CLR-MODEL
+                      , :WS-HV-CLR-MY
+                      , :WS-HV-CLR-DAYS
+                      , :WS-HV-CLR-INVOICE
+                      , :WS-HV-CLR-NEWER-FLAG
+                      , :WS-HV-CLR-EXPIRE-FLAG
+               END-EXEC
+      *
+               IF SQLCODE = +0
+                   IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                       PERFORM 8000-NEW-PAGE
+                   END-IF
+      *
+                   MOVE WS-HV-CLR-VIN     TO WS-CLR-VIN
+                   MOVE WS-HV-CLR-STOCK   TO WS-CLR-STOCK
+                   MOVE WS-HV-CLR-MODEL   TO WS-CLR-MODEL
+                   MOVE WS-HV-CLR-MY      TO WS-CLR-MY
+                   MOVE WS-HV-CLR-DAYS    TO WS-CLR-DAYS
+                   MOVE WS-HV-CLR-INVOICE TO WS-CLR-INVOICE
+      *
+                   IF WS-HV-CLR-NEWER-FLAG = 'Y'
+                      AND WS-HV-CLR-EXPIRE-FLAG = 'Y'
+                       MOVE 'NEW MY+EXPIRE' TO WS-CLR-REASON
+                   ELSE
+                       IF WS-HV-CLR-NEWER-FLAG = 'Y'
+                           MOVE 'NEW MY AVAIL' TO WS-CLR-REASON
+                       ELSE
+                           MOVE 'MY EXPIRING' TO WS-CLR-REASON
+                       END-IF
+                   END-IF
+      *
+                   WRITE REPORT-RECORD FROM WS-CLEARANCE-DETAIL
+                       AFTER ADVANCING 1
+                   ADD +1 TO WS-LINE-COUNT
+                   ADD +1 TO WS-GRAND-CLEARANCE-COUNT
+               ELSE
+                   SET WS-END-OF-DATA TO TRUE
+               END-IF
+           END-PERFORM
+      *
+           EXEC SQL CLOSE CSR_INV_CLEARANCE END-EXEC
+           .
+       4400-EXIT.
+           EXIT.
+      *
+      ****************************************************************
       *    7000-PRINT-GRAND-TOTALS                                   *
       ****************************************************************
        7000-PRINT-GRAND-TOTALS.
@@ -595,6 +771,10 @@
       *
            WRITE REPORT-RECORD FROM WS-GRAND-TOTAL-LINE
                AFTER ADVANCING 3
+      *
+           MOVE WS-GRAND-CLEARANCE-COUNT TO WS-GCLR-UNITS
+           WRITE REPORT-RECORD FROM WS-GRAND-CLR-LINE
+               AFTER ADVANCING 1
            .
       *
       ****************************************************************
