@@ -18,6 +18,7 @@
       *             GRAND SUMMARY PAGE WITH ALL-DEALER AVERAGES.     *
       *                                                              *
       * INPUT:      REPORT MONTH (YYYYMM, DEFAULT CURRENT)          *
+      *             DEALER CODE (DEFAULT ALL)                        *
       *                                                              *
       * TABLES:     AUTOSALE.DEALER             (READ)               *
       *             AUTOSALE.SALES_DEAL         (READ)               *
@@ -28,11 +29,17 @@
       *             AUTOSALE.WARRANTY           (READ)               *
       *             AUTOSALE.RECALL_VEHICLE     (READ)               *
       *             AUTOSALE.REGISTRATION       (READ)               *
+      *             AUTOSALE.SALESPERSON        (READ)               *
       *                                                              *
       * OUTPUT:     SYSPRINT DD - PRINTED REPORT (132 CHARS)         *
       *                                                              *
       * CHANGE LOG:                                                  *
       *   2026-03-29  INITIAL CREATION                               *
+      *   2026-08-09  ADDED OPTIONAL DEALER CODE PARAMETER. WHEN A   *
+      *               SPECIFIC DEALER IS REQUESTED INSTEAD OF ALL,   *
+      *               A DRILL-DOWN SECTION BREAKS SALES OUT BY       *
+      *               SALESPERSON AND INVENTORY/F&I OUT BY MODEL     *
+      *               LINE.                                          *
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -73,11 +80,20 @@
            05  WS-DEALER-COUNT         PIC S9(04) COMP VALUE +0.
            05  WS-EOF-DEALER           PIC X(01) VALUE 'N'.
                88  WS-DEALERS-DONE               VALUE 'Y'.
+           05  WS-EOF-DD-SP            PIC X(01) VALUE 'N'.
+               88  WS-DD-SP-DONE                 VALUE 'Y'.
+           05  WS-EOF-DD-INV           PIC X(01) VALUE 'N'.
+               88  WS-DD-INV-DONE                VALUE 'Y'.
+           05  WS-EOF-DD-FI            PIC X(01) VALUE 'N'.
+               88  WS-DD-FI-DONE                 VALUE 'Y'.
+           05  WS-DRILLDOWN-SW         PIC X(01) VALUE 'N'.
+               88  WS-DRILLDOWN-REQUESTED        VALUE 'Y'.
       *
       *    INPUT PARAMETERS
       *
        01  WS-PARM-AREA.
            05  WS-REPORT-MONTH        PIC X(06) VALUE SPACES.
+           05  WS-REQ-DEALER-CODE     PIC X(05) VALUE SPACES.
            05  WS-MONTH-START         PIC X(10) VALUE SPACES.
            05  WS-MONTH-END           PIC X(10) VALUE SPACES.
       *
@@ -166,6 +182,77 @@
       *
        01  WS-BLANK-LINE.
            05  FILLER                  PIC X(132) VALUE SPACES.
+      *
+      *
+      *    DRILL-DOWN LINES - SALESPERSON SALES DETAIL
+      *
+       01  WS-DD-SP-COL-HDR.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE '      '.
+           05  FILLER                  PIC X(09) VALUE 'SP ID    '.
+           05  FILLER                  PIC X(22)
+               VALUE 'SALESPERSON NAME      '.
+           05  FILLER                  PIC X(08) VALUE '  UNITS '.
+           05  FILLER                  PIC X(16)
+               VALUE '    REVENUE     '.
+           05  FILLER                  PIC X(16)
+               VALUE '     GROSS      '.
+           05  FILLER                  PIC X(55) VALUE SPACES.
+      *
+       01  WS-DD-SP-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE '      '.
+           05  WS-DDSP-ID              PIC X(09).
+           05  WS-DDSP-NAME            PIC X(22).
+           05  WS-DDSP-UNITS           PIC Z(5)9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-DDSP-REVENUE         PIC $$$,$$$,$$9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-DDSP-GROSS           PIC $$$,$$$,$$9.99.
+           05  FILLER                  PIC X(34) VALUE SPACES.
+      *
+      *    DRILL-DOWN LINES - INVENTORY BY MODEL LINE
+      *
+       01  WS-DD-INV-COL-HDR.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE '      '.
+           05  FILLER                  PIC X(08) VALUE 'MODEL   '.
+           05  FILLER                  PIC X(08) VALUE '  UNITS '.
+           05  FILLER                  PIC X(10) VALUE ' AVG DAYS '.
+           05  FILLER                  PIC X(16)
+               VALUE '     VALUE      '.
+           05  FILLER                  PIC X(83) VALUE SPACES.
+      *
+       01  WS-DD-INV-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE '      '.
+           05  WS-DDIN-MODEL           PIC X(08).
+           05  WS-DDIN-UNITS           PIC Z(5)9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-DDIN-DAYS            PIC Z(4)9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-DDIN-VALUE           PIC $$$,$$$,$$9.99.
+           05  FILLER                  PIC X(61) VALUE SPACES.
+      *
+      *    DRILL-DOWN LINES - F&I BY MODEL LINE
+      *
+       01  WS-DD-FI-COL-HDR.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE '      '.
+           05  FILLER                  PIC X(08) VALUE 'MODEL   '.
+           05  FILLER                  PIC X(10) VALUE ' FI DEALS '.
+           05  FILLER                  PIC X(16)
+               VALUE '   FI GROSS     '.
+           05  FILLER                  PIC X(91) VALUE SPACES.
+      *
+       01  WS-DD-FI-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE '      '.
+           05  WS-DDFI-MODEL           PIC X(08).
+           05  WS-DDFI-DEALS           PIC Z(5)9.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  WS-DDFI-GROSS           PIC $$$,$$$,$$9.99.
+           05  FILLER                  PIC X(92) VALUE SPACES.
       *
        01  WS-GRAND-TITLE.
            05  FILLER                  PIC X(01) VALUE SPACES.
@@ -299,6 +386,21 @@
            05  WS-HV-RG-COMPLETED     PIC S9(06) COMP.
            05  WS-HV-RG-REJECTED      PIC S9(06) COMP.
       *
+      *    HOST VARIABLES - DRILL-DOWN
+      *
+       01  WS-HV-DRILLDOWN.
+           05  WS-HV-DD-SP-ID          PIC X(08).
+           05  WS-HV-DD-SP-NAME        PIC X(30).
+           05  WS-HV-DD-SP-UNITS       PIC S9(06) COMP.
+           05  WS-HV-DD-SP-REVENUE     PIC S9(11)V99 COMP-3.
+           05  WS-HV-DD-SP-GROSS       PIC S9(11)V99 COMP-3.
+           05  WS-HV-DD-MODEL-CODE     PIC X(06).
+           05  WS-HV-DD-INV-UNITS      PIC S9(06) COMP.
+           05  WS-HV-DD-INV-DAYS       PIC S9(06) COMP.
+           05  WS-HV-DD-INV-VALUE      PIC S9(11)V99 COMP-3.
+           05  WS-HV-DD-FI-DEALS       PIC S9(06) COMP.
+           05  WS-HV-DD-FI-GROSS       PIC S9(11)V99 COMP-3.
+      *
       *    WORK FIELDS
       *
        01  WS-WORK-FIELDS.
@@ -319,6 +421,8 @@
                     , D.DEALER_NAME
                FROM   AUTOSALE.DEALER D
                WHERE  D.ACTIVE_FLAG = 'Y'
+                 AND  (:WS-REQ-DEALER-CODE = 'ALL'
+                       OR D.DEALER_CODE = :WS-REQ-DEALER-CODE)
                ORDER BY D.DEALER_CODE
            END-EXEC
       *
@@ -448,6 +552,61 @@
                  AND  S.DELIVERY_DATE >= :WS-MONTH-START
                  AND  S.DELIVERY_DATE <= :WS-MONTH-END
            END-EXEC
+      *
+      *    DRILL-DOWN: SALES BY SALESPERSON
+      *
+           EXEC SQL DECLARE CSR_SUP_DD_SP CURSOR FOR
+               SELECT SP.SALESPERSON_ID
+                    , SP.SALESPERSON_NAME
+                    , COUNT(*)
+                    , COALESCE(SUM(S.TOTAL_PRICE), 0)
+                    , COALESCE(SUM(S.TOTAL_GROSS), 0)
+               FROM   AUTOSALE.SALES_DEAL S
+               INNER JOIN AUTOSALE.SALESPERSON SP
+                 ON   S.SALESPERSON_ID = SP.SALESPERSON_ID
+               WHERE  S.DEALER_CODE = :WS-HV-DLR-CODE
+                 AND  S.DEAL_STATUS = 'DL'
+                 AND  S.DELIVERY_DATE >= :WS-MONTH-START
+                 AND  S.DELIVERY_DATE <= :WS-MONTH-END
+               GROUP BY SP.SALESPERSON_ID, SP.SALESPERSON_NAME
+               ORDER BY SUM(S.TOTAL_GROSS) DESC
+           END-EXEC
+      *
+      *    DRILL-DOWN: INVENTORY BY MODEL LINE
+      *
+           EXEC SQL DECLARE CSR_SUP_DD_INV CURSOR FOR
+               SELECT V.MODEL_CODE
+                    , COUNT(*)
+                    , COALESCE(AVG(V.DAYS_IN_STOCK), 0)
+                    , COALESCE(SUM(F.INVOICE_AMOUNT), 0)
+               FROM   AUTOSALE.VEHICLE V
+               LEFT JOIN AUTOSALE.FLOOR_PLAN_VEHICLE F
+                 ON   V.VIN = F.VIN
+                 AND  F.FP_STATUS = 'AC'
+               WHERE  V.DEALER_CODE = :WS-HV-DLR-CODE
+                 AND  V.VEHICLE_STATUS IN ('AV', 'HD')
+               GROUP BY V.MODEL_CODE
+               ORDER BY COUNT(*) DESC
+           END-EXEC
+      *
+      *    DRILL-DOWN: F&I BY MODEL LINE
+      *
+           EXEC SQL DECLARE CSR_SUP_DD_FI CURSOR FOR
+               SELECT V.MODEL_CODE
+                    , COUNT(DISTINCT FP.DEAL_NUMBER)
+                    , COALESCE(SUM(FP.GROSS_PROFIT), 0)
+               FROM   AUTOSALE.FINANCE_PRODUCT FP
+               INNER JOIN AUTOSALE.SALES_DEAL S
+                 ON   FP.DEAL_NUMBER = S.DEAL_NUMBER
+               INNER JOIN AUTOSALE.VEHICLE V
+                 ON   S.VIN = V.VIN
+               WHERE  S.DEALER_CODE = :WS-HV-DLR-CODE
+                 AND  S.DEAL_STATUS = 'DL'
+                 AND  S.DELIVERY_DATE >= :WS-MONTH-START
+                 AND  S.DELIVERY_DATE <= :WS-MONTH-END
+               GROUP BY V.MODEL_CODE
+               ORDER BY SUM(FP.GROSS_PROFIT) DESC
+           END-EXEC
       *
        PROCEDURE DIVISION.
       *
@@ -505,6 +664,18 @@
            DISPLAY 'RPTSUP00: REPORT MONTH = ' WS-REPORT-MONTH
            DISPLAY 'RPTSUP00: PERIOD ' WS-MONTH-START
                    ' TO ' WS-MONTH-END
+      *
+      *    DEFAULT DEALER SELECTION: ALL DEALERS
+      *
+           IF WS-REQ-DEALER-CODE = SPACES
+               MOVE 'ALL' TO WS-REQ-DEALER-CODE
+           END-IF
+      *
+           IF WS-REQ-DEALER-CODE NOT = 'ALL'
+               SET WS-DRILLDOWN-REQUESTED TO TRUE
+               DISPLAY 'RPTSUP00: DRILL-DOWN REQUESTED FOR DEALER - '
+                       WS-REQ-DEALER-CODE
+           END-IF
       *
            INITIALIZE WS-GRAND-ACCUM
            .
@@ -549,6 +720,9 @@
                        PERFORM 4000-NEW-DEALER-PAGE
                        PERFORM 5000-GATHER-KPIS
                        PERFORM 6000-PRINT-DEALER-KPI
+                       IF WS-DRILLDOWN-REQUESTED
+                           PERFORM 6600-PRINT-DRILLDOWN
+                       END-IF
                        PERFORM 6500-ACCUMULATE-GRAND
                    WHEN +100
                        SET WS-DEALERS-DONE TO TRUE
@@ -912,6 +1086,181 @@
            .
       *
       ****************************************************************
+      *    6600-PRINT-DRILLDOWN - SALESPERSON/MODEL LINE BREAKOUT    *
+      ****************************************************************
+       6600-PRINT-DRILLDOWN.
+      *
+           MOVE 'SALES BY SALESPERSON (DRILL-DOWN)'
+               TO WS-SH-SECTION-NAME
+           WRITE REPORT-RECORD FROM WS-SECTION-HEADER
+               AFTER ADVANCING 2
+           WRITE REPORT-RECORD FROM WS-SECTION-UNDERLINE
+               AFTER ADVANCING 1
+           WRITE REPORT-RECORD FROM WS-DD-SP-COL-HDR
+               AFTER ADVANCING 1
+      *
+           PERFORM 6610-PRINT-DD-SALESPERSONS
+      *
+           MOVE 'INVENTORY BY MODEL LINE (DRILL-DOWN)'
+               TO WS-SH-SECTION-NAME
+           WRITE REPORT-RECORD FROM WS-SECTION-HEADER
+               AFTER ADVANCING 2
+           WRITE REPORT-RECORD FROM WS-SECTION-UNDERLINE
+               AFTER ADVANCING 1
+           WRITE REPORT-RECORD FROM WS-DD-INV-COL-HDR
+               AFTER ADVANCING 1
+      *
+           PERFORM 6620-PRINT-DD-INVENTORY
+      *
+           MOVE 'F&I BY MODEL LINE (DRILL-DOWN)'
+               TO WS-SH-SECTION-NAME
+           WRITE REPORT-RECORD FROM WS-SECTION-HEADER
+               AFTER ADVANCING 2
+           WRITE REPORT-RECORD FROM WS-SECTION-UNDERLINE
+               AFTER ADVANCING 1
+           WRITE REPORT-RECORD FROM WS-DD-FI-COL-HDR
+               AFTER ADVANCING 1
+      *
+           PERFORM 6630-PRINT-DD-FI
+           .
+      *
+      ****************************************************************
+      *    6610-PRINT-DD-SALESPERSONS                                *
+      ****************************************************************
+       6610-PRINT-DD-SALESPERSONS.
+      *
+           EXEC SQL OPEN CSR_SUP_DD_SP END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               DISPLAY 'RPTSUP00: ERROR OPENING SP DRILL-DOWN - '
+                       SQLCODE
+               GO TO 6610-EXIT
+           END-IF
+      *
+           MOVE 'N' TO WS-EOF-DD-SP
+      *
+           PERFORM UNTIL WS-DD-SP-DONE
+               EXEC SQL FETCH CSR_SUP_DD_SP
+                   INTO :WS-HV-DD-SP-ID
+                      , :WS-HV-DD-SP-NAME
+                      , :WS-HV-DD-SP-UNITS
+                      , :WS-HV-DD-SP-REVENUE
+                      , :WS-HV-DD-SP-GROSS
+               END-EXEC
+      *
+               EVALUATE SQLCODE
+                   WHEN +0
+                       MOVE WS-HV-DD-SP-ID   TO WS-DDSP-ID
+                       MOVE WS-HV-DD-SP-NAME TO WS-DDSP-NAME
+                       MOVE WS-HV-DD-SP-UNITS TO WS-DDSP-UNITS
+                       MOVE WS-HV-DD-SP-REVENUE TO WS-DDSP-REVENUE
+                       MOVE WS-HV-DD-SP-GROSS TO WS-DDSP-GROSS
+                       WRITE REPORT-RECORD FROM WS-DD-SP-LINE
+                           AFTER ADVANCING 1
+                   WHEN +100
+                       SET WS-DD-SP-DONE TO TRUE
+                   WHEN OTHER
+                       DISPLAY 'RPTSUP00: DB2 ERROR ON SP DRILL-DOWN - '
+                               SQLCODE
+                       SET WS-DD-SP-DONE TO TRUE
+               END-EVALUATE
+           END-PERFORM
+      *
+           EXEC SQL CLOSE CSR_SUP_DD_SP END-EXEC
+           .
+       6610-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    6620-PRINT-DD-INVENTORY                                   *
+      ****************************************************************
+       6620-PRINT-DD-INVENTORY.
+      *
+           EXEC SQL OPEN CSR_SUP_DD_INV END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               DISPLAY 'RPTSUP00: ERROR OPENING INV DRILL-DOWN - '
+                       SQLCODE
+               GO TO 6620-EXIT
+           END-IF
+      *
+           MOVE 'N' TO WS-EOF-DD-INV
+      *
+           PERFORM UNTIL WS-DD-INV-DONE
+               EXEC SQL FETCH CSR_SUP_DD_INV
+                   INTO :WS-HV-DD-MODEL-CODE
+                      , :WS-HV-DD-INV-UNITS
+                      , :WS-HV-DD-INV-DAYS
+                      , :WS-HV-DD-INV-VALUE
+               END-EXEC
+      *
+               EVALUATE SQLCODE
+                   WHEN +0
+                       MOVE WS-HV-DD-MODEL-CODE TO WS-DDIN-MODEL
+                       MOVE WS-HV-DD-INV-UNITS  TO WS-DDIN-UNITS
+                       MOVE WS-HV-DD-INV-DAYS   TO WS-DDIN-DAYS
+                       MOVE WS-HV-DD-INV-VALUE  TO WS-DDIN-VALUE
+                       WRITE REPORT-RECORD FROM WS-DD-INV-LINE
+                           AFTER ADVANCING 1
+                   WHEN +100
+                       SET WS-DD-INV-DONE TO TRUE
+                   WHEN OTHER
+                       DISPLAY
+                           'RPTSUP00: DB2 ERROR ON INV DRILL-DOWN - '
+                           SQLCODE
+                       SET WS-DD-INV-DONE TO TRUE
+               END-EVALUATE
+           END-PERFORM
+      *
+           EXEC SQL CLOSE CSR_SUP_DD_INV END-EXEC
+           .
+       6620-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    6630-PRINT-DD-FI                                          *
+      ****************************************************************
+       6630-PRINT-DD-FI.
+      *
+           EXEC SQL OPEN CSR_SUP_DD_FI END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               DISPLAY 'RPTSUP00: ERROR OPENING FI DRILL-DOWN - '
+                       SQLCODE
+               GO TO 6630-EXIT
+           END-IF
+      *
+           MOVE 'N' TO WS-EOF-DD-FI
+      *
+           PERFORM UNTIL WS-DD-FI-DONE
+               EXEC SQL FETCH CSR_SUP_DD_FI
+                   INTO :WS-HV-DD-MODEL-CODE
+                      , :WS-HV-DD-FI-DEALS
+                      , :WS-HV-DD-FI-GROSS
+               END-EXEC
+      *
+               EVALUATE SQLCODE
+                   WHEN +0
+                       MOVE WS-HV-DD-MODEL-CODE TO WS-DDFI-MODEL
+                       MOVE WS-HV-DD-FI-DEALS   TO WS-DDFI-DEALS
+                       MOVE WS-HV-DD-FI-GROSS   TO WS-DDFI-GROSS
+                       WRITE REPORT-RECORD FROM WS-DD-FI-LINE
+                           AFTER ADVANCING 1
+                   WHEN +100
+                       SET WS-DD-FI-DONE TO TRUE
+                   WHEN OTHER
+                       DISPLAY 'RPTSUP00: DB2 ERROR ON FI DRILL-DOWN - '
+                               SQLCODE
+                       SET WS-DD-FI-DONE TO TRUE
+               END-EVALUATE
+           END-PERFORM
+      *
+           EXEC SQL CLOSE CSR_SUP_DD_FI END-EXEC
+           .
+       6630-EXIT.
+           EXIT.
+      *
+      ****************************************************************
       *    6500-ACCUMULATE-GRAND - ADD DEALER KPIS TO GRAND TOTALS   *
       ****************************************************************
        6500-ACCUMULATE-GRAND.
