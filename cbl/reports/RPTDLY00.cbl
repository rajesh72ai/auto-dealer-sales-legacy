@@ -21,11 +21,19 @@
       *             AUTOSALE.VEHICLE        (READ)                   *
       *             AUTOSALE.CUSTOMER       (READ)                   *
       *             AUTOSALE.DEALER         (READ)                   *
+      *             AUTOSALE.FINANCE_PRODUCT (READ)                  *
+      *             AUTOSALE.FLOOR_PLAN_VEHICLE (READ)                *
+      *             AUTOSALE.FLOOR_PLAN_PAYMENT (READ)                *
       *                                                              *
       * OUTPUT:     SYSPRINT DD - PRINTED REPORT (132 CHARS)         *
       *                                                              *
       * CHANGE LOG:                                                  *
       *   2026-03-29  INITIAL CREATION                               *
+      *   2026-08-09  ADDED CASH FLASH SECTION PER DEALER AND A      *
+      *               GRAND CASH FLASH TOTAL, COVERING TODAY'S DOWN  *
+      *               PAYMENTS, F&I PRODUCT PAYMENTS, AND FLOOR PLAN  *
+      *               PAYOFFS RECEIVED - DISTINCT FROM THE EXISTING  *
+      *               VEHICLE SALE REVENUE/GROSS TOTALS.              *
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -181,6 +189,59 @@
            05  FILLER                  PIC X(01) VALUE SPACES.
            05  WS-GT-TOTAL-GROSS       PIC $$$,$$$,$$9.99.
            05  FILLER                  PIC X(24) VALUE SPACES.
+      *
+      *
+      *    CASH FLASH LINES - DOWN PAYMENTS / F&I / FLOOR PLAN PAYOFFS
+      *
+       01  WS-CASH-FLASH-LINE-1.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(16)
+               VALUE 'CASH FLASH:     '.
+           05  FILLER                  PIC X(16)
+               VALUE 'DOWN PAYMENTS:  '.
+           05  WS-CF-DOWN              PIC $$$,$$$,$$9.99.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  FILLER                  PIC X(16)
+               VALUE 'F&I PAYMENTS:   '.
+           05  WS-CF-FI                PIC $$$,$$$,$$9.99.
+           05  FILLER                  PIC X(54) VALUE SPACES.
+      *
+       01  WS-CASH-FLASH-LINE-2.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(16) VALUE SPACES.
+           05  FILLER                  PIC X(16)
+               VALUE 'FP PAYOFFS:     '.
+           05  WS-CF-FP                PIC $$$,$$$,$$9.99.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  FILLER                  PIC X(16)
+               VALUE 'TOTAL CASH IN:  '.
+           05  WS-CF-TOTAL             PIC $$$,$$$,$$9.99.
+           05  FILLER                  PIC X(54) VALUE SPACES.
+      *
+       01  WS-GRAND-CASH-FLASH-LINE-1.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(16)
+               VALUE 'GRAND CASH:     '.
+           05  FILLER                  PIC X(16)
+               VALUE 'DOWN PAYMENTS:  '.
+           05  WS-GCF-DOWN             PIC $$$,$$$,$$9.99.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  FILLER                  PIC X(16)
+               VALUE 'F&I PAYMENTS:   '.
+           05  WS-GCF-FI               PIC $$$,$$$,$$9.99.
+           05  FILLER                  PIC X(54) VALUE SPACES.
+      *
+       01  WS-GRAND-CASH-FLASH-LINE-2.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(16) VALUE SPACES.
+           05  FILLER                  PIC X(16)
+               VALUE 'FP PAYOFFS:     '.
+           05  WS-GCF-FP               PIC $$$,$$$,$$9.99.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  FILLER                  PIC X(16)
+               VALUE 'TOTAL CASH IN:  '.
+           05  WS-GCF-TOTAL            PIC $$$,$$$,$$9.99.
+           05  FILLER                  PIC X(54) VALUE SPACES.
       *
        01  WS-GRAND-AVG-LINE.
            05  FILLER                  PIC X(01) VALUE SPACES.
@@ -210,6 +271,28 @@
                                                       VALUE +0.
            05  WS-GA-DEALER-COUNT      PIC S9(04) COMP VALUE +0.
       *
+      *    CASH FLASH ACCUMULATORS
+      *
+       01  WS-DEALER-CASH-ACCUM.
+           05  WS-DCA-DOWN             PIC S9(11)V99 COMP-3
+                                                      VALUE +0.
+           05  WS-DCA-FI               PIC S9(11)V99 COMP-3
+                                                      VALUE +0.
+           05  WS-DCA-FP               PIC S9(11)V99 COMP-3
+                                                      VALUE +0.
+           05  WS-DCA-TOTAL            PIC S9(11)V99 COMP-3
+                                                      VALUE +0.
+      *
+       01  WS-GRAND-CASH-ACCUM.
+           05  WS-GCA-DOWN             PIC S9(13)V99 COMP-3
+                                                      VALUE +0.
+           05  WS-GCA-FI               PIC S9(13)V99 COMP-3
+                                                      VALUE +0.
+           05  WS-GCA-FP               PIC S9(13)V99 COMP-3
+                                                      VALUE +0.
+           05  WS-GCA-TOTAL            PIC S9(13)V99 COMP-3
+                                                      VALUE +0.
+      *
       *    HOST VARIABLES - DEALER CURSOR
       *
        01  WS-HV-DEALER.
@@ -228,6 +311,13 @@
            05  WS-HV-TOTAL-PRICE      PIC S9(09)V99 COMP-3.
            05  WS-HV-VEHICLE-COST     PIC S9(09)V99 COMP-3.
       *
+      *    HOST VARIABLES - CASH FLASH
+      *
+       01  WS-HV-CASH.
+           05  WS-HV-CASH-DOWN        PIC S9(11)V99 COMP-3.
+           05  WS-HV-CASH-FI          PIC S9(11)V99 COMP-3.
+           05  WS-HV-CASH-FP          PIC S9(11)V99 COMP-3.
+      *
       *    WORK FIELDS
       *
        01  WS-WORK-FIELDS.
@@ -270,6 +360,40 @@
                  AND  S.DELIVERY_DATE = :WS-REPORT-DATE
                ORDER BY S.DEAL_NUMBER
            END-EXEC
+      *
+      *    CASH FLASH: DOWN PAYMENTS RECEIVED TODAY
+      *
+           EXEC SQL DECLARE CSR_DLY_CASH_DOWN CURSOR FOR
+               SELECT COALESCE(SUM(S.DOWN_PAYMENT), 0)
+               FROM   AUTOSALE.SALES_DEAL S
+               WHERE  S.DEALER_CODE = :WS-HV-DLR-CODE
+                 AND  S.DEAL_STATUS = 'DL'
+                 AND  S.DELIVERY_DATE = :WS-REPORT-DATE
+           END-EXEC
+      *
+      *    CASH FLASH: F&I PRODUCT PAYMENTS RECEIVED TODAY
+      *
+           EXEC SQL DECLARE CSR_DLY_CASH_FI CURSOR FOR
+               SELECT COALESCE(SUM(FP.RETAIL_PRICE), 0)
+               FROM   AUTOSALE.FINANCE_PRODUCT FP
+               INNER JOIN AUTOSALE.SALES_DEAL S
+                 ON   FP.DEAL_NUMBER = S.DEAL_NUMBER
+               WHERE  S.DEALER_CODE = :WS-HV-DLR-CODE
+                 AND  S.DEAL_STATUS = 'DL'
+                 AND  S.DELIVERY_DATE = :WS-REPORT-DATE
+           END-EXEC
+      *
+      *    CASH FLASH: FLOOR PLAN PAYOFFS RECEIVED TODAY
+      *
+           EXEC SQL DECLARE CSR_DLY_CASH_FP CURSOR FOR
+               SELECT COALESCE(SUM(FPP.PAYMENT_AMOUNT), 0)
+               FROM   AUTOSALE.FLOOR_PLAN_PAYMENT FPP
+               INNER JOIN AUTOSALE.FLOOR_PLAN_VEHICLE FPV
+                 ON   FPP.FLOOR_PLAN_ID = FPV.FLOOR_PLAN_ID
+               WHERE  FPV.DEALER_CODE = :WS-HV-DLR-CODE
+                 AND  FPP.PAYMENT_DATE = :WS-REPORT-DATE
+                 AND  FPP.PAYMENT_TYPE = 'PD'
+           END-EXEC
       *
        PROCEDURE DIVISION.
       *
@@ -313,6 +437,7 @@
       *
            INITIALIZE WS-DEALER-ACCUM
            INITIALIZE WS-GRAND-ACCUM
+           INITIALIZE WS-GRAND-CASH-ACCUM
            .
       *
       ****************************************************************
@@ -355,6 +480,7 @@
                        PERFORM 4000-NEW-DEALER-PAGE
                        PERFORM 5000-PROCESS-DEALS
                        PERFORM 6000-PRINT-DEALER-SUBTOTAL
+                       PERFORM 6500-PRINT-CASH-FLASH
                    WHEN +100
                        SET WS-DEALERS-DONE TO TRUE
                    WHEN OTHER
@@ -396,6 +522,7 @@
            MOVE 10 TO WS-LINE-COUNT
       *
            INITIALIZE WS-DEALER-ACCUM
+           INITIALIZE WS-DEALER-CASH-ACCUM
            .
       *
       ****************************************************************
@@ -514,6 +641,63 @@
            .
       *
       ****************************************************************
+      *    6500-PRINT-CASH-FLASH - TODAY'S ACTUAL CASH COLLECTED     *
+      ****************************************************************
+       6500-PRINT-CASH-FLASH.
+      *
+           EXEC SQL OPEN CSR_DLY_CASH_DOWN END-EXEC
+           IF SQLCODE = +0
+               EXEC SQL FETCH CSR_DLY_CASH_DOWN
+                   INTO :WS-HV-CASH-DOWN
+               END-EXEC
+               IF SQLCODE = +0
+                   MOVE WS-HV-CASH-DOWN TO WS-DCA-DOWN
+               END-IF
+               EXEC SQL CLOSE CSR_DLY_CASH_DOWN END-EXEC
+           END-IF
+      *
+           EXEC SQL OPEN CSR_DLY_CASH_FI END-EXEC
+           IF SQLCODE = +0
+               EXEC SQL FETCH CSR_DLY_CASH_FI
+                   INTO :WS-HV-CASH-FI
+               END-EXEC
+               IF SQLCODE = +0
+                   MOVE WS-HV-CASH-FI TO WS-DCA-FI
+               END-IF
+               EXEC SQL CLOSE CSR_DLY_CASH_FI END-EXEC
+           END-IF
+      *
+           EXEC SQL OPEN CSR_DLY_CASH_FP END-EXEC
+           IF SQLCODE = +0
+               EXEC SQL FETCH CSR_DLY_CASH_FP
+                   INTO :WS-HV-CASH-FP
+               END-EXEC
+               IF SQLCODE = +0
+                   MOVE WS-HV-CASH-FP TO WS-DCA-FP
+               END-IF
+               EXEC SQL CLOSE CSR_DLY_CASH_FP END-EXEC
+           END-IF
+      *
+           COMPUTE WS-DCA-TOTAL =
+               WS-DCA-DOWN + WS-DCA-FI + WS-DCA-FP
+      *
+           MOVE WS-DCA-DOWN  TO WS-CF-DOWN
+           MOVE WS-DCA-FI    TO WS-CF-FI
+           MOVE WS-DCA-FP    TO WS-CF-FP
+           MOVE WS-DCA-TOTAL TO WS-CF-TOTAL
+      *
+           WRITE REPORT-RECORD FROM WS-CASH-FLASH-LINE-1
+               AFTER ADVANCING 1
+           WRITE REPORT-RECORD FROM WS-CASH-FLASH-LINE-2
+               AFTER ADVANCING 1
+      *
+           ADD WS-DCA-DOWN  TO WS-GCA-DOWN
+           ADD WS-DCA-FI    TO WS-GCA-FI
+           ADD WS-DCA-FP    TO WS-GCA-FP
+           ADD WS-DCA-TOTAL TO WS-GCA-TOTAL
+           .
+      *
+      ****************************************************************
       *    7000-PRINT-GRAND-TOTALS                                   *
       ****************************************************************
        7000-PRINT-GRAND-TOTALS.
@@ -542,6 +726,18 @@
       *
            WRITE REPORT-RECORD FROM WS-GRAND-AVG-LINE
                AFTER ADVANCING 1
+      *
+      *    GRAND CASH FLASH TOTALS
+      *
+           MOVE WS-GCA-DOWN  TO WS-GCF-DOWN
+           MOVE WS-GCA-FI    TO WS-GCF-FI
+           MOVE WS-GCA-FP    TO WS-GCF-FP
+           MOVE WS-GCA-TOTAL TO WS-GCF-TOTAL
+      *
+           WRITE REPORT-RECORD FROM WS-GRAND-CASH-FLASH-LINE-1
+               AFTER ADVANCING 2
+           WRITE REPORT-RECORD FROM WS-GRAND-CASH-FLASH-LINE-2
+               AFTER ADVANCING 1
            .
       *
       ****************************************************************
