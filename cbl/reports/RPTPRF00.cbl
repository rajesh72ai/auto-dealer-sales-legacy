@@ -13,7 +13,11 @@
       *             GROSS, F&I INCOME, FLOOR PLAN COST. DETAIL PER  *
       *             DEALER: UNITS SOLD, GROSS REVENUE, TOTAL COST,  *
       *             GROSS PROFIT, AVG PROFIT PER UNIT. GRAND TOTALS *
-      *             ACROSS ALL DEALERS.                              *
+      *             ACROSS ALL DEALERS. NET PROFIT FOR THE PERIOD   *
+      *             IS ALSO COMPARED TO THE MATCHING PRIOR-YEAR     *
+      *             PERIOD FROM MONTHLY_SNAPSHOT, PRINTING A        *
+      *             SAME-STORE VARIANCE ($ AND %) THE SAME WAY      *
+      *             RPTMTH00 SECTION 5 DOES FOR UNITS/REVENUE.       *
       *                                                              *
       * INPUT:      DATE RANGE (START/END DATE)                      *
       *                                                              *
@@ -23,11 +27,14 @@
       *             AUTOSALE.FINANCE_PRODUCT    (READ)               *
       *             AUTOSALE.FLOOR_PLAN_VEHICLE (READ)               *
       *             AUTOSALE.DEALER             (READ)               *
+      *             AUTOSALE.MONTHLY_SNAPSHOT   (READ)               *
       *                                                              *
       * OUTPUT:     SYSPRINT DD - PRINTED REPORT (132 CHARS)         *
       *                                                              *
       * CHANGE LOG:                                                  *
       *   2026-03-29  INITIAL CREATION                               *
+      *   2026-08-09  ADD PRIOR-YEAR SAME-STORE NET PROFIT VARIANCE  *
+      *               FROM MONTHLY_SNAPSHOT, PER DEALER              *
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -75,6 +82,11 @@
            05  WS-START-DATE           PIC X(10) VALUE SPACES.
            05  WS-END-DATE             PIC X(10) VALUE SPACES.
       *
+      *    MATCHING PRIOR-YEAR SNAPSHOT MONTH RANGE
+      *
+           05  WS-PY-START-MONTH       PIC X(07) VALUE SPACES.
+           05  WS-PY-END-MONTH         PIC X(07) VALUE SPACES.
+      *
       *    CURRENT DATE WORK FIELDS
       *
        01  WS-CURRENT-DATE-DATA.
@@ -190,6 +202,20 @@
                VALUE 'AVG PER UNIT:   '.
            05  WS-DN-AVG-PER-UNIT      PIC -$$$,$$$,$$9.99.
            05  FILLER                  PIC X(48) VALUE SPACES.
+      *
+       01  WS-PY-VARIANCE-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(08) VALUE '        '.
+           05  FILLER                  PIC X(22)
+               VALUE 'VS PRIOR YEAR PERIOD: '.
+           05  WS-PV-PY-PROFIT         PIC -$$$$,$$$,$$9.99.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  FILLER                  PIC X(09) VALUE 'CHANGE: '.
+           05  WS-PV-CHANGE-AMT        PIC -$$$$,$$$,$$9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-PV-CHANGE-PCT        PIC -Z(3)9.9.
+           05  FILLER                  PIC X(01) VALUE '%'.
+           05  FILLER                  PIC X(47) VALUE SPACES.
       *
        01  WS-GRAND-TOTAL-LINE.
            05  FILLER                  PIC X(01) VALUE SPACES.
@@ -270,6 +296,13 @@
            05  WS-HV-FP-COUNT         PIC S9(06) COMP.
            05  WS-HV-FP-INTEREST      PIC S9(11)V99 COMP-3.
       *
+      *    HOST VARIABLES - PRIOR YEAR SNAPSHOT (NEW+USED+F&I GROSS;
+      *    MONTHLY_SNAPSHOT DOES NOT CARRY FLOOR PLAN COST SEPARATELY)
+      *
+       01  WS-HV-PY-SNAPSHOT.
+           05  WS-HV-PY-UNITS         PIC S9(06) COMP.
+           05  WS-HV-PY-PROFIT        PIC S9(13)V99 COMP-3.
+      *
       *    WORK FIELDS
       *
        01  WS-WORK-FIELDS.
@@ -280,6 +313,10 @@
            05  WS-MARGIN-WORK         PIC S9(05)V99 COMP-3
                                                      VALUE +0.
            05  WS-TOTAL-UNITS         PIC S9(06) COMP VALUE +0.
+           05  WS-PY-CHANGE-AMT       PIC S9(13)V99 COMP-3
+                                                     VALUE +0.
+           05  WS-PY-CHANGE-PCT       PIC S9(05)V9 COMP-3
+                                                     VALUE +0.
            05  WS-DEPT-NAMES.
                10  FILLER             PIC X(30)
                    VALUE 'NEW VEHICLE SALES             '.
@@ -421,6 +458,18 @@
            IF WS-END-DATE = SPACES
                MOVE WS-REPORT-DATE TO WS-END-DATE
            END-IF
+      *
+      *    MATCHING PRIOR-YEAR SNAPSHOT MONTH RANGE
+      *
+           EXEC SQL
+               SELECT CHAR(DATE(:WS-START-DATE) - 1 YEAR, ISO)
+                    , CHAR(DATE(:WS-END-DATE)   - 1 YEAR, ISO)
+               INTO   :WS-PY-START-MONTH
+                    , :WS-PY-END-MONTH
+               FROM   SYSIBM.SYSDUMMY1
+           END-EXEC
+           MOVE WS-PY-START-MONTH(1:7) TO WS-PY-START-MONTH
+           MOVE WS-PY-END-MONTH(1:7)   TO WS-PY-END-MONTH
       *
            DISPLAY 'RPTPRF00: PERIOD ' WS-START-DATE
                    ' TO ' WS-END-DATE
@@ -678,6 +727,8 @@
       *
            WRITE REPORT-RECORD FROM WS-DEALER-NET-LINE
                AFTER ADVANCING 1
+      *
+           PERFORM 6500-PRINT-YOY-VARIANCE
       *
       *    GRAND ACCUMULATORS
       *
@@ -688,6 +739,48 @@
            .
       *
       ****************************************************************
+      *    6500-PRINT-YOY-VARIANCE - SAME-STORE PRIOR YEAR COMPARE   *
+      ****************************************************************
+       6500-PRINT-YOY-VARIANCE.
+      *
+           MOVE +0 TO WS-HV-PY-UNITS
+           MOVE +0 TO WS-HV-PY-PROFIT
+      *
+           EXEC SQL
+               SELECT COALESCE(SUM(TOTAL_UNITS_SOLD), 0)
+                    , COALESCE(SUM(TOTAL_GROSS + TOTAL_FI_GROSS), 0)
+               INTO   :WS-HV-PY-UNITS
+                    , :WS-HV-PY-PROFIT
+               FROM   AUTOSALE.MONTHLY_SNAPSHOT
+               WHERE  DEALER_CODE    = :WS-HV-DLR-CODE
+                 AND  SNAPSHOT_MONTH BETWEEN :WS-PY-START-MONTH
+                                          AND :WS-PY-END-MONTH
+           END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               MOVE +0 TO WS-HV-PY-UNITS
+               MOVE +0 TO WS-HV-PY-PROFIT
+           END-IF
+      *
+           COMPUTE WS-PY-CHANGE-AMT =
+               WS-NET-PROFIT - WS-HV-PY-PROFIT
+      *
+           IF WS-HV-PY-PROFIT > +0
+               COMPUTE WS-PY-CHANGE-PCT =
+                   (WS-PY-CHANGE-AMT * 100) / WS-HV-PY-PROFIT
+           ELSE
+               MOVE +0 TO WS-PY-CHANGE-PCT
+           END-IF
+      *
+           MOVE WS-HV-PY-PROFIT  TO WS-PV-PY-PROFIT
+           MOVE WS-PY-CHANGE-AMT TO WS-PV-CHANGE-AMT
+           MOVE WS-PY-CHANGE-PCT TO WS-PV-CHANGE-PCT
+      *
+           WRITE REPORT-RECORD FROM WS-PY-VARIANCE-LINE
+               AFTER ADVANCING 1
+           .
+      *
+      ****************************************************************
       *    7000-PRINT-GRAND-TOTALS                                   *
       ****************************************************************
        7000-PRINT-GRAND-TOTALS.
