@@ -20,6 +20,7 @@
       * TABLES:     AUTOSALE.SALES_DEAL     (READ)                   *
       *             AUTOSALE.FINANCE_APP    (READ)                   *
       *             AUTOSALE.FINANCE_PRODUCT(READ)                   *
+      *             AUTOSALE.FI_CHARGEBACK  (READ)                   *
       *             AUTOSALE.CUSTOMER       (READ)                   *
       *             AUTOSALE.VEHICLE        (READ)                   *
       *             AUTOSALE.DEALER         (READ)                   *
@@ -28,6 +29,9 @@
       *                                                              *
       * CHANGE LOG:                                                  *
       *   2026-03-29  INITIAL CREATION                               *
+      *   2026-08-09  F&I GROSS/REVENUE COLUMNS ARE NOW NET OF ANY   *
+      *               FI_CHARGEBACK ROWS RECORDED AGAINST THE DEAL'S *
+      *               FINANCE PRODUCTS.                              *
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -290,6 +294,7 @@
                     , COALESCE(FP.PROD_CNT, 0)
                     , COALESCE(FP.FI_REVENUE, 0)
                     , COALESCE(FP.FI_GROSS, 0)
+                        - COALESCE(CB.CB_AMT, 0)
                FROM   AUTOSALE.SALES_DEAL S
                INNER JOIN AUTOSALE.CUSTOMER C
                  ON   S.CUSTOMER_ID = C.CUSTOMER_ID
@@ -310,6 +315,12 @@
                   FROM  AUTOSALE.FINANCE_PRODUCT
                   GROUP BY DEAL_NUMBER) FP
                  ON   S.DEAL_NUMBER = FP.DEAL_NUMBER
+               LEFT OUTER JOIN
+                 (SELECT DEAL_NUMBER
+                       , SUM(CHARGEBACK_AMT) AS CB_AMT
+                  FROM  AUTOSALE.FI_CHARGEBACK
+                  GROUP BY DEAL_NUMBER) CB
+                 ON   S.DEAL_NUMBER = CB.DEAL_NUMBER
                WHERE  S.DEALER_CODE = :WS-HV-DLR-CODE
                  AND  S.DEAL_STATUS = 'DL'
                  AND  S.DELIVERY_DATE >= :WS-START-DATE
