@@ -0,0 +1,544 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPTSTM00.
+      ****************************************************************
+      * PROGRAM:    RPTSTM00                                         *
+      * SYSTEM:     AUTOSALES - AUTOMOTIVE DEALER SALES & REPORTING  *
+      * MODULE:     RPT - REPORTS                                    *
+      * AUTHOR:     AUTOSALES DEVELOPMENT TEAM                       *
+      * DATE:       2026-08-09                                       *
+      * REGION:     BMP (BATCH MESSAGE PROCESSING)                   *
+      *                                                              *
+      * PURPOSE:    MONTHLY DEALER STATEMENT. PRODUCES ONE MAILABLE  *
+      *             STATEMENT PER ACTIVE DEALER, COMBINING MONTH-END *
+      *             UNIT/REVENUE RESULTS FROM MONTHLY_SNAPSHOT WITH   *
+      *             FLOOR PLAN INTEREST ACCRUED THE MONTH AND ANY F&I *
+      *             CHARGEBACKS, AND CARRIES A RUNNING BALANCE       *
+      *             FORWARD ON DEALER.STATEMENT_BALANCE.              *
+      *             THIS IS A MAILING-READY COMPANION TO THE         *
+      *             INTERNAL RPTMTH00 CLOSE REPORT, NOT A            *
+      *             REPLACEMENT FOR IT.                               *
+      *                                                              *
+      * INPUT:      REPORT MONTH (YYYY-MM), DEFAULTS TO CURRENT       *
+      *                                                              *
+      * TABLES:     AUTOSALE.DEALER            (READ/UPDATE)        *
+      *             AUTOSALE.MONTHLY_SNAPSHOT  (READ)                *
+      *             AUTOSALE.FLOOR_PLAN_VEHICLE(READ)                *
+      *             AUTOSALE.FLOOR_PLAN_INTEREST(READ)               *
+      *             AUTOSALE.FI_DEAL_PRODUCT   (READ)                *
+      *             AUTOSALE.FI_CHARGEBACK     (READ)                *
+      *             AUTOSALE.SALES_DEAL        (READ)                *
+      *                                                              *
+      * OUTPUT:     SYSPRINT DD - PRINTED STATEMENT (132 CHARS)      *
+      *                                                              *
+      * NOTE:       DEALER.STATEMENT_BALANCE/STATEMENT_LAST_RUN ARE  *
+      *             NEW COLUMNS CARRYING THE RUNNING BALANCE FORWARD *
+      *             MONTH TO MONTH, SAME UNDOCUMENTED-COLUMN PATTERN *
+      *             SALES_DEAL.GL_POSTED_FLAG USES AHEAD OF ITS      *
+      *             DCLGEN (SEE BATGLINT). F&I CHARGEBACKS BELOW     *
+      *             WERE ORIGINALLY STUBBED AGAINST AN UNDOCUMENTED  *
+      *             FI_DEAL_PRODUCT.CHARGEBACK_AMOUNT COLUMN; NOW    *
+      *             SOURCED FROM THE AUTOSALE.FI_CHARGEBACK TABLE    *
+      *             ADDED FOR THE FINCHG00 CHARGEBACK TRANSACTION.   *
+      *                                                              *
+      * CHANGE LOG:                                                  *
+      *   2026-08-09  INITIAL CREATION                               *
+      *   2026-08-09  F&I CHARGEBACKS NOW SOURCED FROM THE REAL      *
+      *               FI_CHARGEBACK TABLE INSTEAD OF THE STUBBED     *
+      *               FI_DEAL_PRODUCT.CHARGEBACK_AMOUNT COLUMN.      *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE
+               ASSIGN TO SYSPRINT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REPORT-RECORD               PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-MODULE-ID                PIC X(08) VALUE 'RPTSTM00'.
+       01  WS-FILE-STATUS              PIC X(02) VALUE SPACES.
+      *
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+      *    REPORT CONTROL FIELDS
+      *
+       01  WS-REPORT-CONTROLS.
+           05  WS-PAGE-COUNT           PIC S9(04) COMP VALUE +0.
+           05  WS-STATEMENT-COUNT      PIC S9(06) COMP VALUE +0.
+           05  WS-EOF-DEALER           PIC X(01) VALUE 'N'.
+               88  WS-DEALERS-DONE               VALUE 'Y'.
+      *
+      *    INPUT PARAMETERS
+      *
+       01  WS-PARM-AREA.
+           05  WS-REPORT-MONTH        PIC X(07) VALUE SPACES.
+           05  WS-MONTH-START         PIC X(10) VALUE SPACES.
+           05  WS-MONTH-END           PIC X(10) VALUE SPACES.
+           05  WS-SNAPSHOT-MONTH      PIC X(06) VALUE SPACES.
+      *
+      *    CURRENT DATE
+      *
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURR-YYYY            PIC 9(04).
+           05  WS-CURR-MM              PIC 9(02).
+           05  WS-CURR-DD              PIC 9(02).
+           05  FILLER                  PIC X(13).
+      *
+       01  WS-TODAY-DATE               PIC X(10) VALUE SPACES.
+      *
+      *    HOST VARIABLES - DEALER
+      *
+       01  WS-HV-DEALER.
+           05  WS-HV-DLR-CODE         PIC X(05).
+           05  WS-HV-DLR-NAME         PIC X(60).
+           05  WS-HV-DLR-ADDR1        PIC X(50).
+           05  WS-HV-DLR-ADDR2        PIC X(50).
+           05  WS-HV-DLR-CITY         PIC X(30).
+           05  WS-HV-DLR-STATE        PIC X(02).
+           05  WS-HV-DLR-ZIP          PIC X(10).
+           05  WS-HV-DLR-PRINCIPAL    PIC X(40).
+      *
+       01  WS-HV-BEGIN-BALANCE        PIC S9(11)V99 COMP-3.
+       01  WS-HV-END-BALANCE          PIC S9(11)V99 COMP-3.
+       01  WS-HV-LAST-RUN             PIC X(10).
+       01  WS-NI-LAST-RUN             PIC S9(04) COMP VALUE +0.
+      *
+       01  WS-HV-SNAPSHOT.
+           05  WS-HV-SNAP-UNITS       PIC S9(06) COMP.
+           05  WS-HV-SNAP-REVENUE     PIC S9(13)V99 COMP-3.
+           05  WS-HV-SNAP-GROSS       PIC S9(11)V99 COMP-3.
+           05  WS-HV-SNAP-FNI         PIC S9(09)V99 COMP-3.
+      *
+       01  WS-HV-FP-INTEREST          PIC S9(09)V99 COMP-3.
+       01  WS-HV-FNI-CHARGEBACK       PIC S9(09)V99 COMP-3.
+      *
+      *    WORK FIELDS
+      *
+       01  WS-WORK-FIELDS.
+           05  WS-TOTAL-CHARGES       PIC S9(11)V99 COMP-3
+                                                     VALUE +0.
+      *
+      *    REPORT LINES
+      *
+       01  WS-REPORT-HEADER-1.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(40)
+               VALUE 'AUTOSALES DEALER MANAGEMENT SYSTEM      '.
+           05  FILLER                  PIC X(26)
+               VALUE '  MONTHLY DEALER STATEMENT'.
+           05  FILLER                  PIC X(08) VALUE 'MONTH:  '.
+           05  WS-RH1-MONTH           PIC X(07).
+           05  FILLER                  PIC X(08) VALUE '  PAGE: '.
+           05  WS-RH1-PAGE            PIC Z(4)9.
+           05  FILLER                  PIC X(37) VALUE SPACES.
+      *
+       01  WS-REPORT-HEADER-2.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(131) VALUE ALL '-'.
+      *
+       01  WS-STM-ADDR-LINE.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  WS-SA-TEXT              PIC X(60).
+           05  FILLER                  PIC X(67) VALUE SPACES.
+      *
+       01  WS-STM-LINE-ITEM.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  WS-SL-LABEL             PIC X(40).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-SL-AMOUNT            PIC $$$,$$$,$$9.99.
+           05  FILLER                  PIC X(71) VALUE SPACES.
+      *
+       01  WS-STM-RULE-LINE.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(52) VALUE ALL '-'.
+           05  FILLER                  PIC X(75) VALUE SPACES.
+      *
+      *    DB2 CURSORS
+      *
+           EXEC SQL DECLARE CSR_STM_DLRS CURSOR FOR
+               SELECT DEALER_CODE
+                    , DEALER_NAME
+                    , ADDRESS_LINE1
+                    , ADDRESS_LINE2
+                    , CITY
+                    , STATE_CODE
+                    , ZIP_CODE
+                    , DEALER_PRINCIPAL
+               FROM   AUTOSALE.DEALER
+               WHERE  ACTIVE_FLAG = 'Y'
+               ORDER BY DEALER_CODE
+           END-EXEC
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAIN-CONTROL.
+      *
+           DISPLAY 'RPTSTM00: MONTHLY DEALER STATEMENT - START'
+      *
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-OPEN-FILES
+      *
+           IF WS-FILE-STATUS = '00'
+               PERFORM 3000-PROCESS-DEALERS
+           END-IF
+      *
+           PERFORM 9000-CLOSE-FILES
+      *
+           DISPLAY 'RPTSTM00: STATEMENTS PRINTED = '
+                   WS-STATEMENT-COUNT
+           DISPLAY 'RPTSTM00: PROCESSING COMPLETE'
+      *
+           STOP RUN.
+      *
+      ****************************************************************
+      *    1000-INITIALIZE                                           *
+      ****************************************************************
+       1000-INITIALIZE.
+      *
+           MOVE FUNCTION CURRENT-DATE(1:8)
+               TO WS-CURRENT-DATE-DATA
+      *
+           STRING WS-CURR-YYYY '-'
+                  WS-CURR-MM   '-'
+                  WS-CURR-DD
+                  DELIMITED BY SIZE
+                  INTO WS-TODAY-DATE
+      *
+           IF WS-REPORT-MONTH = SPACES
+               STRING WS-CURR-YYYY '-'
+                      WS-CURR-MM
+                      DELIMITED BY SIZE
+                      INTO WS-REPORT-MONTH
+           END-IF
+      *
+           STRING WS-REPORT-MONTH '-01'
+                  DELIMITED BY SIZE
+                  INTO WS-MONTH-START
+      *
+           STRING WS-REPORT-MONTH(1:4) WS-REPORT-MONTH(6:2)
+                  DELIMITED BY SIZE
+                  INTO WS-SNAPSHOT-MONTH
+      *
+      *    COMPUTE MONTH END DATE
+      *
+           EXEC SQL
+               SELECT CHAR(DATE(:WS-MONTH-START)
+                      + 1 MONTH - 1 DAY, ISO)
+               INTO   :WS-MONTH-END
+               FROM   SYSIBM.SYSDUMMY1
+           END-EXEC
+      *
+           DISPLAY 'RPTSTM00: MONTH = ' WS-REPORT-MONTH
+                   ' (' WS-MONTH-START ' TO ' WS-MONTH-END ')'
+           .
+      *
+      ****************************************************************
+      *    2000-OPEN-FILES                                           *
+      ****************************************************************
+       2000-OPEN-FILES.
+      *
+           OPEN OUTPUT REPORT-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'RPTSTM00: ERROR OPENING REPORT FILE'
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    3000-PROCESS-DEALERS                                      *
+      ****************************************************************
+       3000-PROCESS-DEALERS.
+      *
+           EXEC SQL OPEN CSR_STM_DLRS END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               DISPLAY 'RPTSTM00: ERROR OPENING DEALER CURSOR'
+               GO TO 3000-EXIT
+           END-IF
+      *
+           MOVE 'N' TO WS-EOF-DEALER
+      *
+           PERFORM UNTIL WS-DEALERS-DONE
+               EXEC SQL FETCH CSR_STM_DLRS
+                   INTO :WS-HV-DLR-CODE
+                      , :WS-HV-DLR-NAME
+                      , :WS-HV-DLR-ADDR1
+                      , :WS-HV-DLR-ADDR2
+                      , :WS-HV-DLR-CITY
+                      , :WS-HV-DLR-STATE
+                      , :WS-HV-DLR-ZIP
+                      , :WS-HV-DLR-PRINCIPAL
+               END-EXEC
+      *
+               EVALUATE SQLCODE
+                   WHEN +0
+                       PERFORM 4000-PRINT-STATEMENT
+                       ADD +1 TO WS-STATEMENT-COUNT
+                   WHEN +100
+                       SET WS-DEALERS-DONE TO TRUE
+                   WHEN OTHER
+                       DISPLAY 'RPTSTM00: DB2 ERROR - ' SQLCODE
+                       SET WS-DEALERS-DONE TO TRUE
+               END-EVALUATE
+           END-PERFORM
+      *
+           EXEC SQL CLOSE CSR_STM_DLRS END-EXEC
+           .
+       3000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    4000-PRINT-STATEMENT                                      *
+      ****************************************************************
+       4000-PRINT-STATEMENT.
+      *
+           PERFORM 8000-NEW-PAGE
+      *
+           MOVE WS-HV-DLR-NAME TO WS-SA-TEXT
+           WRITE REPORT-RECORD FROM WS-STM-ADDR-LINE
+               AFTER ADVANCING 2
+           MOVE WS-HV-DLR-ADDR1 TO WS-SA-TEXT
+           WRITE REPORT-RECORD FROM WS-STM-ADDR-LINE
+               AFTER ADVANCING 1
+           IF WS-HV-DLR-ADDR2 NOT = SPACES
+               MOVE WS-HV-DLR-ADDR2 TO WS-SA-TEXT
+               WRITE REPORT-RECORD FROM WS-STM-ADDR-LINE
+                   AFTER ADVANCING 1
+           END-IF
+           STRING WS-HV-DLR-CITY(1:FUNCTION LENGTH(
+                       FUNCTION TRIM(WS-HV-DLR-CITY)))
+                  ', ' WS-HV-DLR-STATE ' ' WS-HV-DLR-ZIP
+                  DELIMITED BY SIZE
+                  INTO WS-SA-TEXT
+           WRITE REPORT-RECORD FROM WS-STM-ADDR-LINE
+               AFTER ADVANCING 1
+           STRING 'ATTN: ' WS-HV-DLR-PRINCIPAL
+                  DELIMITED BY SIZE
+                  INTO WS-SA-TEXT
+           WRITE REPORT-RECORD FROM WS-STM-ADDR-LINE
+               AFTER ADVANCING 1
+      *
+           PERFORM 4100-GET-MONTH-RESULTS
+           PERFORM 4200-GET-FLOOR-PLAN-INTEREST
+           PERFORM 4300-GET-FNI-CHARGEBACKS
+           PERFORM 4400-GET-BEGINNING-BALANCE
+      *
+           WRITE REPORT-RECORD FROM WS-STM-RULE-LINE
+               AFTER ADVANCING 2
+      *
+           MOVE 'NEW VEHICLES SOLD (UNITS)' TO WS-SL-LABEL
+           MOVE WS-HV-SNAP-UNITS TO WS-SL-AMOUNT
+           WRITE REPORT-RECORD FROM WS-STM-LINE-ITEM
+               AFTER ADVANCING 2
+      *
+           MOVE 'VEHICLE GROSS PROFIT' TO WS-SL-LABEL
+           MOVE WS-HV-SNAP-GROSS TO WS-SL-AMOUNT
+           WRITE REPORT-RECORD FROM WS-STM-LINE-ITEM
+               AFTER ADVANCING 1
+      *
+           MOVE 'F&I GROSS PROFIT' TO WS-SL-LABEL
+           MOVE WS-HV-SNAP-FNI TO WS-SL-AMOUNT
+           WRITE REPORT-RECORD FROM WS-STM-LINE-ITEM
+               AFTER ADVANCING 1
+      *
+           MOVE 'FLOOR PLAN INTEREST CHARGED' TO WS-SL-LABEL
+           MOVE WS-HV-FP-INTEREST TO WS-SL-AMOUNT
+           WRITE REPORT-RECORD FROM WS-STM-LINE-ITEM
+               AFTER ADVANCING 1
+      *
+           IF WS-HV-FNI-CHARGEBACK > +0
+               MOVE 'F&I CHARGEBACKS' TO WS-SL-LABEL
+               MOVE WS-HV-FNI-CHARGEBACK TO WS-SL-AMOUNT
+               WRITE REPORT-RECORD FROM WS-STM-LINE-ITEM
+                   AFTER ADVANCING 1
+           END-IF
+      *
+           COMPUTE WS-TOTAL-CHARGES =
+               WS-HV-FP-INTEREST + WS-HV-FNI-CHARGEBACK
+      *
+           WRITE REPORT-RECORD FROM WS-STM-RULE-LINE
+               AFTER ADVANCING 2
+      *
+           MOVE 'BEGINNING BALANCE' TO WS-SL-LABEL
+           MOVE WS-HV-BEGIN-BALANCE TO WS-SL-AMOUNT
+           WRITE REPORT-RECORD FROM WS-STM-LINE-ITEM
+               AFTER ADVANCING 2
+      *
+           MOVE 'PLUS CHARGES THIS PERIOD' TO WS-SL-LABEL
+           MOVE WS-TOTAL-CHARGES TO WS-SL-AMOUNT
+           WRITE REPORT-RECORD FROM WS-STM-LINE-ITEM
+               AFTER ADVANCING 1
+      *
+           COMPUTE WS-HV-END-BALANCE =
+               WS-HV-BEGIN-BALANCE + WS-TOTAL-CHARGES
+      *
+           MOVE 'ENDING BALANCE DUE' TO WS-SL-LABEL
+           MOVE WS-HV-END-BALANCE TO WS-SL-AMOUNT
+           WRITE REPORT-RECORD FROM WS-STM-LINE-ITEM
+               AFTER ADVANCING 1
+      *
+           PERFORM 4500-UPDATE-BALANCE
+           .
+      *
+      ****************************************************************
+      *    4100-GET-MONTH-RESULTS                                    *
+      ****************************************************************
+       4100-GET-MONTH-RESULTS.
+      *
+           EXEC SQL
+               SELECT COALESCE(TOTAL_UNITS_SOLD, 0)
+                    , COALESCE(TOTAL_REVENUE, 0)
+                    , COALESCE(TOTAL_GROSS, 0)
+                    , COALESCE(TOTAL_FI_GROSS, 0)
+               INTO :WS-HV-SNAP-UNITS
+                  , :WS-HV-SNAP-REVENUE
+                  , :WS-HV-SNAP-GROSS
+                  , :WS-HV-SNAP-FNI
+               FROM  AUTOSALE.MONTHLY_SNAPSHOT
+               WHERE DEALER_CODE = :WS-HV-DLR-CODE
+                 AND SNAPSHOT_MONTH = :WS-SNAPSHOT-MONTH
+           END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               MOVE +0 TO WS-HV-SNAP-UNITS
+               MOVE +0 TO WS-HV-SNAP-REVENUE
+               MOVE +0 TO WS-HV-SNAP-GROSS
+               MOVE +0 TO WS-HV-SNAP-FNI
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    4200-GET-FLOOR-PLAN-INTEREST                               *
+      ****************************************************************
+       4200-GET-FLOOR-PLAN-INTEREST.
+      *
+           EXEC SQL
+               SELECT COALESCE(SUM(FPI.DAILY_INTEREST), 0)
+               INTO   :WS-HV-FP-INTEREST
+               FROM   AUTOSALE.FLOOR_PLAN_INTEREST FPI
+               INNER JOIN AUTOSALE.FLOOR_PLAN_VEHICLE FPV
+                 ON   FPI.FLOOR_PLAN_ID = FPV.FLOOR_PLAN_ID
+               WHERE  FPV.DEALER_CODE = :WS-HV-DLR-CODE
+                 AND  FPI.CALC_DATE BETWEEN :WS-MONTH-START
+                                        AND :WS-MONTH-END
+           END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               MOVE +0 TO WS-HV-FP-INTEREST
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    4300-GET-FNI-CHARGEBACKS                                  *
+      ****************************************************************
+       4300-GET-FNI-CHARGEBACKS.
+      *
+           EXEC SQL
+               SELECT COALESCE(SUM(FC.CHARGEBACK_AMT), 0)
+               INTO   :WS-HV-FNI-CHARGEBACK
+               FROM   AUTOSALE.FI_CHARGEBACK FC
+               INNER JOIN AUTOSALE.SALES_DEAL S
+                 ON   FC.DEAL_NUMBER = S.DEAL_NUMBER
+               WHERE  S.DEALER_CODE = :WS-HV-DLR-CODE
+                 AND  FC.CANCEL_DATE BETWEEN :WS-MONTH-START
+                                         AND :WS-MONTH-END
+           END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               MOVE +0 TO WS-HV-FNI-CHARGEBACK
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    4400-GET-BEGINNING-BALANCE                                *
+      ****************************************************************
+       4400-GET-BEGINNING-BALANCE.
+      *
+           EXEC SQL
+               SELECT COALESCE(STATEMENT_BALANCE, 0)
+                    , STATEMENT_LAST_RUN
+               INTO   :WS-HV-BEGIN-BALANCE
+                    , :WS-HV-LAST-RUN :WS-NI-LAST-RUN
+               FROM   AUTOSALE.DEALER
+               WHERE  DEALER_CODE = :WS-HV-DLR-CODE
+           END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               MOVE +0 TO WS-HV-BEGIN-BALANCE
+               MOVE SPACES TO WS-HV-LAST-RUN
+           END-IF
+      *
+           IF WS-NI-LAST-RUN < +0
+               MOVE SPACES TO WS-HV-LAST-RUN
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    4500-UPDATE-BALANCE                                       *
+      ****************************************************************
+       4500-UPDATE-BALANCE.
+      *
+      *    IF THIS DEALER'S STATEMENT WAS ALREADY POSTED FOR THE
+      *    CURRENT PERIOD (OR A LATER ONE), A RERUN MUST NOT APPLY
+      *    THE SAME PERIOD CHARGES TO STATEMENT_BALANCE AGAIN
+           IF WS-HV-LAST-RUN NOT = SPACES
+           AND WS-HV-LAST-RUN NOT < WS-MONTH-END
+               DISPLAY 'RPTSTM00: BALANCE ALREADY POSTED FOR DEALER '
+                       WS-HV-DLR-CODE ' THRU ' WS-HV-LAST-RUN
+                       ' - SKIPPING UPDATE'
+           ELSE
+               EXEC SQL
+                   UPDATE AUTOSALE.DEALER
+                   SET    STATEMENT_BALANCE  = :WS-HV-END-BALANCE
+                        , STATEMENT_LAST_RUN = :WS-TODAY-DATE
+                   WHERE  DEALER_CODE = :WS-HV-DLR-CODE
+               END-EXEC
+      *
+               IF SQLCODE NOT = +0
+                   DISPLAY 'RPTSTM00: BALANCE UPDATE ERROR DEALER '
+                           WS-HV-DLR-CODE ' - ' SQLCODE
+               END-IF
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    8000-NEW-PAGE                                             *
+      ****************************************************************
+       8000-NEW-PAGE.
+      *
+           ADD +1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO WS-RH1-PAGE
+           MOVE WS-REPORT-MONTH TO WS-RH1-MONTH
+      *
+           WRITE REPORT-RECORD FROM WS-REPORT-HEADER-1
+               AFTER ADVANCING PAGE
+           WRITE REPORT-RECORD FROM WS-REPORT-HEADER-2
+               AFTER ADVANCING 1
+           .
+      *
+      ****************************************************************
+      *    9000-CLOSE-FILES                                          *
+      ****************************************************************
+       9000-CLOSE-FILES.
+      *
+           CLOSE REPORT-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'RPTSTM00: ERROR CLOSING REPORT FILE'
+           END-IF
+           .
+      ****************************************************************
+      * END OF RPTSTM00                                              *
+      ****************************************************************
