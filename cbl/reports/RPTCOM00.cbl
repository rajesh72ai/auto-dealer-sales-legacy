@@ -25,12 +25,23 @@
       *             AUTOSALE.DEALER         (READ)                   *
       *             AUTOSALE.SALESPERSON    (READ)                   *
       *             AUTOSALE.FI_DEAL_PRODUCT (READ)                  *
+      *             AUTOSALE.FI_CHARGEBACK  (READ)                   *
       *             AUTOSALE.SYSTEM_CONFIG  (READ)                   *
+      *             AUTOSALE.COMMISSION_ADJUSTMENT (READ)            *
       *                                                              *
       * OUTPUT:     SYSPRINT DD - PRINTED REPORT (132 CHARS)         *
       *                                                              *
       * CHANGE LOG:                                                  *
       *   2026-03-29  INITIAL CREATION                               *
+      *   2026-08-09  ADDED APPROVED COMMISSION ADJUSTMENTS          *
+      *               (SPIFFS, CHARGEBACKS, SPLIT-DEAL CORRECTIONS)  *
+      *               AS AN ADJUSTED TOTAL BELOW EACH SALESPERSON'S  *
+      *               CALCULATED COMMISSION TOTAL.                   *
+      *   2026-08-09  BACK GROSS ON THE DEAL DETAIL LINE IS NOW NET  *
+      *               OF ANY F&I PRODUCT CHARGEBACKS RECORDED        *
+      *               AGAINST THE DEAL, SO COMMISSION IS CALCULATED  *
+      *               ON THE SAME FIGURE THE DEALERSHIP ACTUALLY     *
+      *               KEEPS.                                         *
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -70,6 +81,8 @@
                88  WS-SP-DONE                    VALUE 'Y'.
            05  WS-EOF-DEAL             PIC X(01) VALUE 'N'.
                88  WS-DEALS-DONE                 VALUE 'Y'.
+           05  WS-EOF-ADJ              PIC X(01) VALUE 'N'.
+               88  WS-ADJ-DONE                   VALUE 'Y'.
       *
       *    INPUT PARAMETERS
       *
@@ -77,6 +90,7 @@
            05  WS-REPORT-MONTH        PIC X(07) VALUE SPACES.
            05  WS-MONTH-START         PIC X(10) VALUE SPACES.
            05  WS-MONTH-END           PIC X(10) VALUE SPACES.
+           05  WS-PAY-PERIOD          PIC X(06) VALUE SPACES.
       *
       *    CURRENT DATE
       *
@@ -119,6 +133,11 @@
            05  WS-HV-CFG-MIN          PIC S9(09)V99 COMP-3.
            05  WS-HV-CFG-MAX          PIC S9(09)V99 COMP-3.
            05  WS-HV-CFG-RATE         PIC S9(02)V9(04) COMP-3.
+      *
+       01  WS-HV-ADJUSTMENT.
+           05  WS-HV-ADJ-TYPE         PIC X(02).
+           05  WS-HV-ADJ-AMOUNT       PIC S9(07)V99 COMP-3.
+           05  WS-HV-ADJ-REASON       PIC X(100).
       *
       *    ACCUMULATORS
       *
@@ -130,6 +149,11 @@
                                                       VALUE +0.
            05  WS-SPA-TOTAL-COMM       PIC S9(11)V99 COMP-3
                                                       VALUE +0.
+           05  WS-SPA-ADJ-COUNT        PIC S9(06) COMP VALUE +0.
+           05  WS-SPA-ADJ-TOTAL        PIC S9(11)V99 COMP-3
+                                                      VALUE +0.
+           05  WS-SPA-ADJUSTED-COMM    PIC S9(11)V99 COMP-3
+                                                      VALUE +0.
       *
       *    WORK FIELDS
       *
@@ -239,6 +263,19 @@
            05  FILLER                  PIC X(08) VALUE SPACES.
            05  WS-SPT-TOTAL-COMM      PIC $$$,$$$,$$9.99.
            05  FILLER                  PIC X(14) VALUE SPACES.
+      *
+       01  WS-SP-ADJ-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(18)
+               VALUE 'ADJUSTMENTS:      '.
+           05  WS-SAL-ADJ-COUNT        PIC Z(4)9.
+           05  FILLER                  PIC X(12)
+               VALUE '  APPROVED  '.
+           05  WS-SAL-ADJ-TOTAL        PIC -$$,$$$,$$9.99.
+           05  FILLER                  PIC X(18)
+               VALUE '   ADJUSTED TOTAL:'.
+           05  WS-SAL-ADJUSTED-COMM    PIC $$$,$$$,$$9.99.
+           05  FILLER                  PIC X(47) VALUE SPACES.
       *
       *    DB2 CURSORS
       *
@@ -266,6 +303,11 @@
                          FROM AUTOSALE.FI_DEAL_PRODUCT FP
                          WHERE FP.DEAL_NUMBER = S.DEAL_NUMBER)
                       , 0)
+                      - COALESCE(
+                        (SELECT SUM(FC.CHARGEBACK_AMT)
+                         FROM AUTOSALE.FI_CHARGEBACK FC
+                         WHERE FC.DEAL_NUMBER = S.DEAL_NUMBER)
+                      , 0)
                FROM   AUTOSALE.SALES_DEAL S
                INNER JOIN AUTOSALE.CUSTOMER C
                  ON   S.CUSTOMER_ID = C.CUSTOMER_ID
@@ -289,6 +331,18 @@
                  AND  ACTIVE_FLAG = 'Y'
                ORDER BY CAST(CONFIG_VALUE_1 AS DECIMAL(11,2))
            END-EXEC
+      *
+           EXEC SQL DECLARE CSR_COM_ADJ CURSOR FOR
+               SELECT ADJUST_TYPE
+                    , ADJUST_AMOUNT
+                    , ADJUST_REASON
+               FROM   AUTOSALE.COMMISSION_ADJUSTMENT
+               WHERE  SALESPERSON_ID = :WS-HV-SP-ID
+                 AND  DEALER_CODE    = :WS-HV-SP-DLR-CODE
+                 AND  PAY_PERIOD     = :WS-PAY-PERIOD
+                 AND  ADJUST_STATUS  = 'A'
+               ORDER BY ADJUST_TYPE
+           END-EXEC
       *
        PROCEDURE DIVISION.
       *
@@ -335,6 +389,10 @@
                INTO   :WS-MONTH-END
                FROM   SYSIBM.SYSDUMMY1
            END-EXEC
+      *
+           STRING WS-REPORT-MONTH(1:4) WS-REPORT-MONTH(6:2)
+                  DELIMITED BY SIZE
+                  INTO WS-PAY-PERIOD
       *
            DISPLAY 'RPTCOM00: MONTH = ' WS-REPORT-MONTH
            INITIALIZE WS-COMMISSION-TIERS
@@ -511,6 +569,7 @@
       *    PRINT SP TOTALS
       *
            PERFORM 4300-PRINT-SP-TOTALS
+           PERFORM 4400-PRINT-SP-ADJUSTMENTS
            .
        4000-EXIT.
            EXIT.
@@ -590,6 +649,57 @@
            .
       *
       ****************************************************************
+      *    4400-PRINT-SP-ADJUSTMENTS - APPROVED SPIFFS, CHARGEBACKS, *
+      *                AND SPLIT-DEAL CORRECTIONS FOR THE PERIOD     *
+      ****************************************************************
+       4400-PRINT-SP-ADJUSTMENTS.
+      *
+           MOVE +0 TO WS-SPA-ADJ-COUNT
+           MOVE +0 TO WS-SPA-ADJ-TOTAL
+      *
+           EXEC SQL OPEN CSR_COM_ADJ END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               GO TO 4400-EXIT
+           END-IF
+      *
+           MOVE 'N' TO WS-EOF-ADJ
+      *
+           PERFORM UNTIL WS-ADJ-DONE
+               EXEC SQL FETCH CSR_COM_ADJ
+                   INTO :WS-HV-ADJ-TYPE
+                      , :WS-HV-ADJ-AMOUNT
+                      , :WS-HV-ADJ-REASON
+               END-EXEC
+      *
+               IF SQLCODE = +0
+                   ADD +1 TO WS-SPA-ADJ-COUNT
+                   ADD WS-HV-ADJ-AMOUNT TO WS-SPA-ADJ-TOTAL
+               ELSE
+                   SET WS-ADJ-DONE TO TRUE
+               END-IF
+           END-PERFORM
+      *
+           EXEC SQL CLOSE CSR_COM_ADJ END-EXEC
+      *
+           IF WS-SPA-ADJ-COUNT = +0
+               GO TO 4400-EXIT
+           END-IF
+      *
+           COMPUTE WS-SPA-ADJUSTED-COMM =
+               WS-SPA-TOTAL-COMM + WS-SPA-ADJ-TOTAL
+      *
+           MOVE WS-SPA-ADJ-COUNT     TO WS-SAL-ADJ-COUNT
+           MOVE WS-SPA-ADJ-TOTAL     TO WS-SAL-ADJ-TOTAL
+           MOVE WS-SPA-ADJUSTED-COMM TO WS-SAL-ADJUSTED-COMM
+      *
+           WRITE REPORT-RECORD FROM WS-SP-ADJ-LINE
+               AFTER ADVANCING 1
+           .
+       4400-EXIT.
+           EXIT.
+      *
+      ****************************************************************
       *    8000-NEW-PAGE                                             *
       ****************************************************************
        8000-NEW-PAGE.
