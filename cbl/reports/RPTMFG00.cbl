@@ -23,12 +23,18 @@
       *             AUTOSALE.CUSTOMER       (READ)                   *
       *             AUTOSALE.DEALER         (READ)                   *
       *             AUTOSALE.INCENTIVE_APPLIED (READ)                *
+      *             AUTOSALE.SUBMISSION_LOG (INSERT)                 *
       *                                                              *
       * OUTPUT:     SYSPRINT DD - PRINTED REPORT (132 CHARS)         *
       *             OUTFILE  DD - FLAT FILE FOR SUBMISSION            *
       *                                                              *
       * CHANGE LOG:                                                  *
       *   2026-03-29  INITIAL CREATION                               *
+      *   2026-08-09  LOG EACH RUN TO SUBMISSION_LOG (FILE NAME,     *
+      *               RECORD COUNT, GENERATION TIMESTAMP) SO THE     *
+      *               OEM'S ACKNOWLEDGMENT OR REJECTION CAN LATER    *
+      *               BE RECORDED AGAINST THE SUBMISSION VIA         *
+      *               MFGACK00.                                      *
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -68,6 +74,8 @@
        01  WS-OUT-STATUS               PIC X(02) VALUE SPACES.
       *
            EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+           COPY DCLSUBLG.
       *
       *    REPORT CONTROL FIELDS
       *
@@ -97,6 +105,11 @@
            05  WS-CURR-DD              PIC 9(02).
            05  FILLER                  PIC X(13).
       *
+      *    NULL INDICATORS
+      *
+       01  WS-NULL-IND.
+           05  NI-ACK-TS               PIC S9(04) COMP VALUE 0.
+      *
       *    HOST VARIABLES
       *
        01  WS-HV-DETAIL.
@@ -305,6 +318,7 @@
                PERFORM 3000-PRINT-HEADER
                PERFORM 4000-PROCESS-DETAIL
                PERFORM 5000-PRINT-SUMMARY
+               PERFORM 6000-LOG-SUBMISSION
            END-IF
       *
            PERFORM 9000-CLOSE-FILES
@@ -543,6 +557,72 @@
            EXIT.
       *
       ****************************************************************
+      *    6000-LOG-SUBMISSION - RECORD THIS RUN ON SUBMISSION_LOG    *
+      *                SO THE OEM'S ACK/REJECTION CAN BE TRACKED     *
+      ****************************************************************
+       6000-LOG-SUBMISSION.
+      *
+           EXEC SQL
+               SELECT COALESCE(MAX(SUBMISSION_ID), 0) + 1
+               INTO   :SUBMISSION-ID
+               FROM   AUTOSALE.SUBMISSION_LOG
+           END-EXEC
+      *
+           MOVE WS-MODULE-ID     TO REPORT-ID
+           MOVE WS-REPORT-MONTH  TO REPORT-MONTH
+           MOVE 'OUTFILE '       TO FILE-NAME
+           MOVE WS-FLAT-COUNT    TO RECORD-COUNT
+           MOVE 'N'              TO SUBMISSION-STATUS
+           MOVE SPACES           TO ACK-REFERENCE
+           MOVE +0               TO ACK-NOTES-LN
+           MOVE SPACES           TO ACK-NOTES-TX
+           MOVE SPACES           TO ACK-BY
+      *
+      *    ACK-TS STAYS NULL UNTIL MFGACK00 RECORDS THE OEM'S ACTUAL
+      *    RESPONSE - SUBMISSION-STATUS OF 'N' IS WHAT MARKS THIS AS
+      *    NOT YET ACKNOWLEDGED
+      *
+           MOVE -1 TO NI-ACK-TS
+      *
+           EXEC SQL
+               INSERT INTO AUTOSALE.SUBMISSION_LOG
+                    ( SUBMISSION_ID
+                    , REPORT_ID
+                    , REPORT_MONTH
+                    , FILE_NAME
+                    , RECORD_COUNT
+                    , GENERATED_TS
+                    , SUBMISSION_STATUS
+                    , ACK_REFERENCE
+                    , ACK_NOTES
+                    , ACK_BY
+                    , ACK_TS
+                    )
+               VALUES
+                    ( :SUBMISSION-ID
+                    , :REPORT-ID
+                    , :REPORT-MONTH
+                    , :FILE-NAME
+                    , :RECORD-COUNT
+                    , CURRENT TIMESTAMP
+                    , :SUBMISSION-STATUS
+                    , :ACK-REFERENCE
+                    , :ACK-NOTES
+                    , :ACK-BY
+                    , :ACK-TS
+                        :NI-ACK-TS
+                    )
+           END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               DISPLAY 'RPTMFG00: ERROR LOGGING SUBMISSION - SQLCODE '
+                       SQLCODE
+           ELSE
+               DISPLAY 'RPTMFG00: SUBMISSION LOGGED - ID ' SUBMISSION-ID
+           END-IF
+           .
+      *
+      ****************************************************************
       *    9000-CLOSE-FILES                                          *
       ****************************************************************
        9000-CLOSE-FILES.
