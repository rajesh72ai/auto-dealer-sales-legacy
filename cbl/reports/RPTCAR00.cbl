@@ -0,0 +1,608 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPTCAR00.
+      ****************************************************************
+      * PROGRAM:    RPTCAR00                                         *
+      * SYSTEM:     AUTOSALES - AUTOMOTIVE DEALER SALES & REPORTING  *
+      * MODULE:     RPT - REPORTS                                    *
+      * AUTHOR:     AUTOSALES DEVELOPMENT TEAM                       *
+      * DATE:       2026-08-09                                       *
+      * REGION:     BMP (BATCH MESSAGE PROCESSING)                   *
+      *                                                              *
+      * PURPOSE:    CARRIER PERFORMANCE SCORECARD. FOR EACH CARRIER  *
+      *             SHIPPING IN THE REQUESTED DATE RANGE, COMPUTES   *
+      *             AVERAGE TRANSIT DAYS (DEPARTED TO DELIVERED,     *
+      *             FROM TRANSIT_STATUS DP/DL EVENTS), DELAY EVENT   *
+      *             COUNT AND AVERAGE DELAY DURATION (DY EVENTS TO   *
+      *             THE NEXT NON-DY EVENT ON THE SAME SHIPMENT), AND *
+      *             ON-TIME PERCENTAGE (SHIPMENT.ACT_ARRIVAL_DATE    *
+      *             AGAINST PLISHPN0'S ORIGINAL EST_ARRIVAL_DATE).   *
+      *             GRAND TOTALS CLOSE THE REPORT.                  *
+      *                                                              *
+      * INPUT:      START/END SHIP DATE PARAMETERS (DEFAULT CURRENT  *
+      *             MONTH, SAME IDIOM AS RPTPRF00)                   *
+      *                                                              *
+      * TABLES:     AUTOSALE.SHIPMENT         (READ)                 *
+      *             AUTOSALE.TRANSIT_STATUS   (READ)                 *
+      *                                                              *
+      * OUTPUT:     SYSPRINT DD - PRINTED REPORT (132 CHARS)         *
+      *                                                              *
+      * CHANGE LOG:                                                  *
+      *   2026-08-09  INITIAL CREATION                               *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE
+               ASSIGN TO SYSPRINT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REPORT-RECORD               PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-MODULE-ID                PIC X(08) VALUE 'RPTCAR00'.
+      *
+       01  WS-FILE-STATUS              PIC X(02) VALUE SPACES.
+      *
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+      *    REPORT CONTROL FIELDS
+      *
+       01  WS-REPORT-CONTROLS.
+           05  WS-PAGE-COUNT           PIC S9(04) COMP VALUE +0.
+           05  WS-LINE-COUNT           PIC S9(04) COMP VALUE +0.
+           05  WS-LINES-PER-PAGE       PIC S9(04) COMP VALUE +56.
+           05  WS-CARRIER-COUNT        PIC S9(04) COMP VALUE +0.
+           05  WS-EOF-CARRIER          PIC X(01) VALUE 'N'.
+               88  WS-CARRIERS-DONE              VALUE 'Y'.
+           05  WS-EOF-SHIP             PIC X(01) VALUE 'N'.
+               88  WS-SHIPS-DONE                 VALUE 'Y'.
+           05  WS-EOF-DELAY            PIC X(01) VALUE 'N'.
+               88  WS-DELAYS-DONE                VALUE 'Y'.
+      *
+      *    INPUT PARAMETER
+      *
+       01  WS-PARM-AREA.
+           05  WS-START-DATE           PIC X(10) VALUE SPACES.
+           05  WS-END-DATE             PIC X(10) VALUE SPACES.
+      *
+      *    CURRENT DATE WORK FIELDS
+      *
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURR-YYYY            PIC 9(04).
+           05  WS-CURR-MM              PIC 9(02).
+           05  WS-CURR-DD              PIC 9(02).
+           05  FILLER                  PIC X(13).
+      *
+       01  WS-REPORT-DATE              PIC X(10) VALUE SPACES.
+      *
+      *    REPORT HEADER LINE (132 CHARS)
+      *
+       01  WS-REPORT-HEADER-1.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(40)
+               VALUE 'AUTOSALES DEALER MANAGEMENT SYSTEM      '.
+           05  FILLER                  PIC X(30)
+               VALUE '  CARRIER PERFORMANCE SCORE   '.
+           05  FILLER                  PIC X(07) VALUE 'DATE: '.
+           05  WS-RH1-DATE             PIC X(10).
+           05  FILLER                  PIC X(06) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE 'PAGE: '.
+           05  WS-RH1-PAGE             PIC Z(4)9.
+           05  FILLER                  PIC X(27) VALUE SPACES.
+      *
+       01  WS-REPORT-HEADER-2.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(131) VALUE ALL '-'.
+      *
+       01  WS-RANGE-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(14) VALUE
+               'SHIP PERIOD: '.
+           05  WS-RL-START             PIC X(10).
+           05  FILLER                  PIC X(04) VALUE ' TO '.
+           05  WS-RL-END               PIC X(10).
+           05  FILLER                  PIC X(92) VALUE SPACES.
+      *
+       01  WS-COLUMN-HEADERS.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE 'CARR  '.
+           05  FILLER                  PIC X(22) VALUE
+               'CARRIER NAME          '.
+           05  FILLER                  PIC X(10) VALUE
+               'SHIPMENTS '.
+           05  FILLER                  PIC X(14) VALUE
+               'AVG TRANS DAYS'.
+           05  FILLER                  PIC X(10) VALUE
+               'DELAY CNT '.
+           05  FILLER                  PIC X(14) VALUE
+               'AVG DELAY HRS '.
+           05  FILLER                  PIC X(12) VALUE
+               'ON-TIME %   '.
+           05  FILLER                  PIC X(42) VALUE SPACES.
+      *
+       01  WS-COLUMN-UNDERLINE.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE '----- '.
+           05  FILLER                  PIC X(22) VALUE
+               '--------------------- '.
+           05  FILLER                  PIC X(10) VALUE
+               '--------- '.
+           05  FILLER                  PIC X(14) VALUE
+               '------------- '.
+           05  FILLER                  PIC X(10) VALUE
+               '--------- '.
+           05  FILLER                  PIC X(14) VALUE
+               '------------- '.
+           05  FILLER                  PIC X(12) VALUE
+               '----------- '.
+           05  FILLER                  PIC X(42) VALUE SPACES.
+      *
+       01  WS-DETAIL-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WS-DL-CARRIER-CODE      PIC X(05).
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WS-DL-CARRIER-NAME      PIC X(21).
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WS-DL-SHIP-COUNT        PIC Z(6)9.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  WS-DL-AVG-TRANSIT       PIC Z(4)9.9.
+           05  FILLER                  PIC X(06) VALUE SPACES.
+           05  WS-DL-DELAY-COUNT       PIC Z(6)9.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  WS-DL-AVG-DELAY         PIC Z(4)9.9.
+           05  FILLER                  PIC X(07) VALUE SPACES.
+           05  WS-DL-ONTIME-PCT        PIC ZZ9.9.
+           05  FILLER                  PIC X(01) VALUE '%'.
+           05  FILLER                  PIC X(26) VALUE SPACES.
+      *
+       01  WS-GRAND-TOTAL-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(43) VALUE ALL '='.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(16)
+               VALUE 'GRAND TOTALS:   '.
+           05  WS-GT-SHIP-COUNT        PIC Z(6)9.
+           05  FILLER                  PIC X(09) VALUE ' SHIPMENT'.
+           05  FILLER                  PIC X(16) VALUE
+               'S CARRIER CNT: '.
+           05  WS-GT-CARRIER-COUNT     PIC Z(4)9.
+           05  FILLER                  PIC X(40) VALUE SPACES.
+      *
+      *    ACCUMULATOR FIELDS - PER CARRIER
+      *
+       01  WS-CARRIER-ACCUM.
+           05  WS-CA-SHIP-COUNT        PIC S9(06) COMP VALUE +0.
+           05  WS-CA-TRANSIT-DAYS      PIC S9(09) COMP VALUE +0.
+           05  WS-CA-TRANSIT-SHIPS     PIC S9(06) COMP VALUE +0.
+           05  WS-CA-DELAY-COUNT       PIC S9(06) COMP VALUE +0.
+           05  WS-CA-DELAY-HOURS       PIC S9(09) COMP VALUE +0.
+           05  WS-CA-ONTIME-COUNT      PIC S9(06) COMP VALUE +0.
+           05  WS-CA-ARRIVED-COUNT     PIC S9(06) COMP VALUE +0.
+      *
+      *    GRAND ACCUMULATORS
+      *
+       01  WS-GRAND-ACCUM.
+           05  WS-GA-SHIP-COUNT        PIC S9(08) COMP VALUE +0.
+           05  WS-GA-CARRIER-COUNT     PIC S9(04) COMP VALUE +0.
+      *
+      *    HOST VARIABLES - CARRIER CURSOR
+      *
+       01  WS-HV-CARRIER.
+           05  WS-HV-CARR-CODE         PIC X(05).
+           05  WS-HV-CARR-NAME         PIC X(40).
+      *
+      *    HOST VARIABLES - SHIPMENT DETAIL CURSOR (ONE CARRIER)
+      *
+       01  WS-HV-SHIP.
+           05  WS-HV-SHIPMENT-ID       PIC S9(09) COMP.
+           05  WS-HV-EST-ARRIVAL       PIC X(10).
+           05  WS-HV-ACT-ARRIVAL       PIC X(10).
+      *
+      *    WORK FIELDS - TRANSIT/DELAY LOOKUP PER SHIPMENT
+      *
+       01  WS-WORK-FIELDS.
+           05  WS-HV-DEP-DATE          PIC X(10).
+           05  WS-HV-ARR-DATE          PIC X(10).
+           05  WS-TRANSIT-DAYS-WORK    PIC S9(09) COMP VALUE +0.
+           05  WS-DELAY-HOURS-WORK     PIC S9(09) COMP VALUE +0.
+           05  WS-AVG-WORK             PIC S9(07)V9 COMP-3 VALUE +0.
+           05  WS-PCT-WORK             PIC S9(05)V9 COMP-3 VALUE +0.
+      *
+      *    DB2 CURSORS
+      *
+           EXEC SQL DECLARE CSR_CARRIERS CURSOR FOR
+               SELECT DISTINCT CARRIER_CODE
+                    , CARRIER_NAME
+               FROM   AUTOSALE.SHIPMENT
+               WHERE  SHIP_DATE BETWEEN :WS-START-DATE
+                                    AND :WS-END-DATE
+               ORDER BY CARRIER_CODE
+           END-EXEC
+      *
+           EXEC SQL DECLARE CSR_CARRIER_SHIPS CURSOR FOR
+               SELECT SHIPMENT_ID
+                    , CHAR(EST_ARRIVAL_DATE, ISO)
+                    , CHAR(ACT_ARRIVAL_DATE, ISO)
+               FROM   AUTOSALE.SHIPMENT
+               WHERE  CARRIER_CODE = :WS-HV-CARR-CODE
+                 AND  SHIP_DATE BETWEEN :WS-START-DATE
+                                    AND :WS-END-DATE
+               ORDER BY SHIPMENT_ID
+           END-EXEC
+      *
+      *    DEPARTED/DELIVERED DATES FOR ONE SHIPMENT (TRANSIT DAYS)
+      *
+           EXEC SQL DECLARE CSR_SHIP_TRANSIT CURSOR FOR
+               SELECT MIN(CASE WHEN STATUS_CODE = 'DP'
+                                THEN CHAR(STATUS_DATE, ISO) END)
+                    , MIN(CASE WHEN STATUS_CODE = 'DL'
+                                THEN CHAR(STATUS_DATE, ISO) END)
+               FROM   AUTOSALE.TRANSIT_STATUS
+               WHERE  SHIPMENT_ID = :WS-HV-SHIPMENT-ID
+           END-EXEC
+      *
+      *    DELAY EVENTS FOR ONE SHIPMENT: EACH DY'S DURATION IS THE
+      *    GAP TO THE NEXT STATUS RECORD ON THE SAME SHIPMENT
+      *
+           EXEC SQL DECLARE CSR_SHIP_DELAYS CURSOR FOR
+               SELECT (DAYS(N.STATUS_DATE) - DAYS(D.STATUS_DATE)) * 24
+               FROM   AUTOSALE.TRANSIT_STATUS D
+               INNER JOIN AUTOSALE.TRANSIT_STATUS N
+                 ON   N.SHIPMENT_ID = D.SHIPMENT_ID
+                 AND  N.STATUS_SEQ  =
+                      (SELECT MIN(STATUS_SEQ)
+                       FROM   AUTOSALE.TRANSIT_STATUS
+                       WHERE  SHIPMENT_ID = D.SHIPMENT_ID
+                         AND  STATUS_SEQ  > D.STATUS_SEQ)
+               WHERE  D.SHIPMENT_ID = :WS-HV-SHIPMENT-ID
+                 AND  D.STATUS_CODE = 'DY'
+           END-EXEC
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAIN-CONTROL.
+      *
+           DISPLAY 'RPTCAR00: CARRIER PERFORMANCE SCORECARD - START'
+      *
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-OPEN-FILES
+      *
+           IF WS-FILE-STATUS = '00'
+               PERFORM 3000-PROCESS-CARRIERS
+               PERFORM 7000-PRINT-GRAND-TOTALS
+           END-IF
+      *
+           PERFORM 9000-CLOSE-FILES
+      *
+           DISPLAY 'RPTCAR00: REPORT COMPLETE - '
+                   WS-GA-CARRIER-COUNT ' CARRIERS, '
+                   WS-GA-SHIP-COUNT ' SHIPMENTS'
+      *
+           STOP RUN.
+      *
+      ****************************************************************
+      *    1000-INITIALIZE                                           *
+      ****************************************************************
+       1000-INITIALIZE.
+      *
+           MOVE FUNCTION CURRENT-DATE(1:8)
+               TO WS-CURRENT-DATE-DATA
+      *
+           STRING WS-CURR-YYYY '-'
+                  WS-CURR-MM   '-'
+                  WS-CURR-DD
+                  DELIMITED BY SIZE
+                  INTO WS-REPORT-DATE
+      *
+      *    DEFAULT DATE RANGE: CURRENT MONTH
+      *
+           IF WS-START-DATE = SPACES
+               STRING WS-CURR-YYYY '-'
+                      WS-CURR-MM   '-01'
+                      DELIMITED BY SIZE
+                      INTO WS-START-DATE
+           END-IF
+      *
+           IF WS-END-DATE = SPACES
+               MOVE WS-REPORT-DATE TO WS-END-DATE
+           END-IF
+      *
+           DISPLAY 'RPTCAR00: PERIOD ' WS-START-DATE
+                   ' TO ' WS-END-DATE
+      *
+           INITIALIZE WS-GRAND-ACCUM
+           .
+      *
+      ****************************************************************
+      *    2000-OPEN-FILES                                           *
+      ****************************************************************
+       2000-OPEN-FILES.
+      *
+           OPEN OUTPUT REPORT-FILE
+      *
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'RPTCAR00: ERROR OPENING REPORT FILE - '
+                       WS-FILE-STATUS
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    3000-PROCESS-CARRIERS                                     *
+      ****************************************************************
+       3000-PROCESS-CARRIERS.
+      *
+           EXEC SQL OPEN CSR_CARRIERS END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               DISPLAY 'RPTCAR00: ERROR OPENING CARRIER CURSOR - '
+                       SQLCODE
+               GO TO 3000-EXIT
+           END-IF
+      *
+           MOVE 'N' TO WS-EOF-CARRIER
+      *
+           PERFORM UNTIL WS-CARRIERS-DONE
+               EXEC SQL FETCH CSR_CARRIERS
+                   INTO :WS-HV-CARR-CODE
+                      , :WS-HV-CARR-NAME
+               END-EXEC
+      *
+               EVALUATE SQLCODE
+                   WHEN +0
+                       ADD +1 TO WS-GA-CARRIER-COUNT
+                       PERFORM 4000-NEW-CARRIER-PAGE
+                       PERFORM 5000-PROCESS-SHIPMENTS
+                       PERFORM 5900-FORMAT-DETAIL
+                   WHEN +100
+                       SET WS-CARRIERS-DONE TO TRUE
+                   WHEN OTHER
+                       DISPLAY 'RPTCAR00: DB2 ERROR ON CARRIER - '
+                               SQLCODE
+                       SET WS-CARRIERS-DONE TO TRUE
+               END-EVALUATE
+           END-PERFORM
+      *
+           EXEC SQL CLOSE CSR_CARRIERS END-EXEC
+           .
+       3000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    4000-NEW-CARRIER-PAGE - START NEW PAGE FOR EACH CARRIER   *
+      ****************************************************************
+       4000-NEW-CARRIER-PAGE.
+      *
+           ADD +1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO WS-RH1-PAGE
+           MOVE WS-REPORT-DATE TO WS-RH1-DATE
+      *
+           WRITE REPORT-RECORD FROM WS-REPORT-HEADER-1
+               AFTER ADVANCING PAGE
+           WRITE REPORT-RECORD FROM WS-REPORT-HEADER-2
+               AFTER ADVANCING 1
+      *
+           MOVE WS-START-DATE TO WS-RL-START
+           MOVE WS-END-DATE   TO WS-RL-END
+           WRITE REPORT-RECORD FROM WS-RANGE-LINE
+               AFTER ADVANCING 2
+      *
+           WRITE REPORT-RECORD FROM WS-COLUMN-HEADERS
+               AFTER ADVANCING 2
+           WRITE REPORT-RECORD FROM WS-COLUMN-UNDERLINE
+               AFTER ADVANCING 1
+      *
+           MOVE 10 TO WS-LINE-COUNT
+      *
+           INITIALIZE WS-CARRIER-ACCUM
+           .
+      *
+      ****************************************************************
+      *    5000-PROCESS-SHIPMENTS - ACCUMULATE ONE CARRIER'S SHIPMENTS
+      ****************************************************************
+       5000-PROCESS-SHIPMENTS.
+      *
+           EXEC SQL OPEN CSR_CARRIER_SHIPS END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               DISPLAY 'RPTCAR00: ERROR OPENING SHIPMENT CURSOR - '
+                       SQLCODE
+               GO TO 5000-EXIT
+           END-IF
+      *
+           MOVE 'N' TO WS-EOF-SHIP
+      *
+           PERFORM UNTIL WS-SHIPS-DONE
+               EXEC SQL FETCH CSR_CARRIER_SHIPS
+                   INTO :WS-HV-SHIPMENT-ID
+                      , :WS-HV-EST-ARRIVAL
+                      , :WS-HV-ACT-ARRIVAL
+               END-EXEC
+      *
+               EVALUATE SQLCODE
+                   WHEN +0
+                       PERFORM 5100-ACCUMULATE-SHIPMENT
+                   WHEN +100
+                       SET WS-SHIPS-DONE TO TRUE
+                   WHEN OTHER
+                       DISPLAY 'RPTCAR00: DB2 ERROR ON SHIPMENT - '
+                               SQLCODE
+                       SET WS-SHIPS-DONE TO TRUE
+               END-EVALUATE
+           END-PERFORM
+      *
+           EXEC SQL CLOSE CSR_CARRIER_SHIPS END-EXEC
+           .
+       5000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    5100-ACCUMULATE-SHIPMENT - ONE SHIPMENT'S CONTRIBUTION     *
+      ****************************************************************
+       5100-ACCUMULATE-SHIPMENT.
+      *
+           ADD +1 TO WS-CA-SHIP-COUNT
+           ADD +1 TO WS-GA-SHIP-COUNT
+      *
+           PERFORM 5200-COMPUTE-TRANSIT-DAYS
+           PERFORM 5300-COMPUTE-DELAYS
+      *
+      *    ON-TIME CHECK: ACTUAL ARRIVAL <= ORIGINAL ESTIMATE
+      *
+           IF WS-HV-ACT-ARRIVAL NOT = SPACES
+           AND WS-HV-EST-ARRIVAL NOT = SPACES
+               ADD +1 TO WS-CA-ARRIVED-COUNT
+               IF WS-HV-ACT-ARRIVAL <= WS-HV-EST-ARRIVAL
+                   ADD +1 TO WS-CA-ONTIME-COUNT
+               END-IF
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    5200-COMPUTE-TRANSIT-DAYS - DP TO DL ELAPSED DAYS          *
+      ****************************************************************
+       5200-COMPUTE-TRANSIT-DAYS.
+      *
+           MOVE SPACES TO WS-HV-DEP-DATE
+           MOVE SPACES TO WS-HV-ARR-DATE
+      *
+           EXEC SQL OPEN CSR_SHIP_TRANSIT END-EXEC
+      *
+           EXEC SQL FETCH CSR_SHIP_TRANSIT
+               INTO :WS-HV-DEP-DATE
+                  , :WS-HV-ARR-DATE
+           END-EXEC
+      *
+           EXEC SQL CLOSE CSR_SHIP_TRANSIT END-EXEC
+      *
+           IF WS-HV-DEP-DATE NOT = SPACES
+           AND WS-HV-ARR-DATE NOT = SPACES
+               EXEC SQL
+                   SELECT DAYS(:WS-HV-ARR-DATE) - DAYS(:WS-HV-DEP-DATE)
+                   INTO   :WS-TRANSIT-DAYS-WORK
+                   FROM   SYSIBM.SYSDUMMY1
+               END-EXEC
+      *
+               ADD WS-TRANSIT-DAYS-WORK TO WS-CA-TRANSIT-DAYS
+               ADD +1 TO WS-CA-TRANSIT-SHIPS
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    5300-COMPUTE-DELAYS - DY EVENT COUNT AND DURATION          *
+      ****************************************************************
+       5300-COMPUTE-DELAYS.
+      *
+           EXEC SQL OPEN CSR_SHIP_DELAYS END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               GO TO 5300-EXIT
+           END-IF
+      *
+           MOVE 'N' TO WS-EOF-DELAY
+      *
+           PERFORM UNTIL WS-DELAYS-DONE
+               EXEC SQL FETCH CSR_SHIP_DELAYS
+                   INTO :WS-DELAY-HOURS-WORK
+               END-EXEC
+      *
+               EVALUATE SQLCODE
+                   WHEN +0
+                       ADD +1 TO WS-CA-DELAY-COUNT
+                       ADD WS-DELAY-HOURS-WORK TO WS-CA-DELAY-HOURS
+                   WHEN +100
+                       SET WS-DELAYS-DONE TO TRUE
+                   WHEN OTHER
+                       SET WS-DELAYS-DONE TO TRUE
+               END-EVALUATE
+           END-PERFORM
+      *
+           EXEC SQL CLOSE CSR_SHIP_DELAYS END-EXEC
+           .
+       5300-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    5900-FORMAT-DETAIL - ONE CARRIER SUMMARY LINE              *
+      ****************************************************************
+       5900-FORMAT-DETAIL.
+      *
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 4000-NEW-CARRIER-PAGE
+           END-IF
+      *
+           INITIALIZE WS-DETAIL-LINE
+      *
+           MOVE WS-HV-CARR-CODE   TO WS-DL-CARRIER-CODE
+           MOVE WS-HV-CARR-NAME   TO WS-DL-CARRIER-NAME
+           MOVE WS-CA-SHIP-COUNT  TO WS-DL-SHIP-COUNT
+           MOVE WS-CA-DELAY-COUNT TO WS-DL-DELAY-COUNT
+      *
+           IF WS-CA-TRANSIT-SHIPS > +0
+               COMPUTE WS-AVG-WORK =
+                   WS-CA-TRANSIT-DAYS / WS-CA-TRANSIT-SHIPS
+           ELSE
+               MOVE +0 TO WS-AVG-WORK
+           END-IF
+           MOVE WS-AVG-WORK TO WS-DL-AVG-TRANSIT
+      *
+           IF WS-CA-DELAY-COUNT > +0
+               COMPUTE WS-AVG-WORK =
+                   WS-CA-DELAY-HOURS / WS-CA-DELAY-COUNT
+           ELSE
+               MOVE +0 TO WS-AVG-WORK
+           END-IF
+           MOVE WS-AVG-WORK TO WS-DL-AVG-DELAY
+      *
+           IF WS-CA-ARRIVED-COUNT > +0
+               COMPUTE WS-PCT-WORK =
+                   (WS-CA-ONTIME-COUNT * 100) / WS-CA-ARRIVED-COUNT
+           ELSE
+               MOVE +0 TO WS-PCT-WORK
+           END-IF
+           MOVE WS-PCT-WORK TO WS-DL-ONTIME-PCT
+      *
+           WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+               AFTER ADVANCING 1
+           ADD +1 TO WS-LINE-COUNT
+           .
+      *
+      ****************************************************************
+      *    7000-PRINT-GRAND-TOTALS                                   *
+      ****************************************************************
+       7000-PRINT-GRAND-TOTALS.
+      *
+           MOVE WS-GA-SHIP-COUNT    TO WS-GT-SHIP-COUNT
+           MOVE WS-GA-CARRIER-COUNT TO WS-GT-CARRIER-COUNT
+      *
+           WRITE REPORT-RECORD FROM WS-GRAND-TOTAL-LINE
+               AFTER ADVANCING 3
+           .
+      *
+      ****************************************************************
+      *    9000-CLOSE-FILES                                          *
+      ****************************************************************
+       9000-CLOSE-FILES.
+      *
+           CLOSE REPORT-FILE
+      *
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'RPTCAR00: ERROR CLOSING REPORT FILE - '
+                       WS-FILE-STATUS
+           END-IF
+           .
+      ****************************************************************
+      * END OF RPTCAR00                                              *
+      ****************************************************************
