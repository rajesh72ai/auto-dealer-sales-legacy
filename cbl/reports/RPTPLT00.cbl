@@ -0,0 +1,813 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPTPLT00.
+      ****************************************************************
+      * PROGRAM:    RPTPLT00                                         *
+      * SYSTEM:     AUTOSALES - AUTOMOTIVE DEALER SALES & REPORTING  *
+      * MODULE:     RPT - REPORTS                                    *
+      * AUTHOR:     AUTOSALES DEVELOPMENT TEAM                       *
+      * DATE:       2026-08-09                                       *
+      * REGION:     BMP (BATCH MESSAGE PROCESSING)                   *
+      *                                                              *
+      * PURPOSE:    PRODUCTION-TO-ALLOCATION PIPELINE LEAD TIME      *
+      *             REPORT. COMPANION TO PLIRECON'S POINT-IN-TIME    *
+      *             DISCREPANCY LIST - THIS COMPUTES, FOR VEHICLES   *
+      *             BUILT IN THE REQUESTED DATE RANGE, THE AVERAGE   *
+      *             AND P90 DAYS SPENT AT EACH PIPELINE STAGE:       *
+      *               PRODUCED  -> ALLOCATED (PRODUCTION_ORDER'S     *
+      *                            BUILD_DATE TO ITS PROD_STATUS='AL'*
+      *                            UPDATE, WHICH UPDATED_TS HOLDS    *
+      *                            UNCHANGED ONCE ALLOCATED SINCE NO *
+      *                            LATER PROGRAM TOUCHES THAT ROW)   *
+      *               ALLOCATED -> SHIPPED   (TRANSIT_STATUS 'DP'    *
+      *                            EVENT FOR THE VEHICLE'S VIN)      *
+      *               SHIPPED   -> DELIVERED (TRANSIT_STATUS 'DP' TO *
+      *                            'DL', SAME PAIR RPTCAR00 USES)    *
+      *             BROKEN OUT BY PLANT CODE (SECTION 1) AND BY      *
+      *             DEALER REGION VIA PRODUCTION_ORDER.ALLOCATED_    *
+      *             DEALER -> DEALER.REGION_CODE (SECTION 2), SO THE *
+      *             MANUFACTURER'S LOGISTICS TEAM CAN TELL WHICH     *
+      *             STAGE IS THE ACTUAL BOTTLENECK RATHER THAN JUST  *
+      *             SEEING TODAY'S STUCK UNITS. P90 IS THE NEAREST-  *
+      *             RANK 90TH PERCENTILE OVER AN IN-MEMORY SORTED    *
+      *             ARRAY OF PER-VEHICLE DAY COUNTS (UP TO            *
+      *             WS-MAX-DUR PER GROUP) SINCE DB2 WINDOW FUNCTIONS  *
+      *             ARE NOT USED ANYWHERE ELSE IN THIS SYSTEM.        *
+      *                                                              *
+      * INPUT:      START/END BUILD DATE PARAMETERS (DEFAULT CURRENT *
+      *             MONTH, SAME IDIOM AS RPTPRF00/RPTCAR00)           *
+      *                                                              *
+      * TABLES:     AUTOSALE.PRODUCTION_ORDER (READ)                 *
+      *             AUTOSALE.TRANSIT_STATUS   (READ)                 *
+      *             AUTOSALE.DEALER           (READ)                 *
+      *                                                              *
+      * OUTPUT:     SYSPRINT DD - PRINTED REPORT (132 CHARS)         *
+      *                                                              *
+      * CHANGE LOG:                                                  *
+      *   2026-08-09  INITIAL CREATION                               *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE
+               ASSIGN TO SYSPRINT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REPORT-RECORD               PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-MODULE-ID                PIC X(08) VALUE 'RPTPLT00'.
+      *
+       01  WS-FILE-STATUS              PIC X(02) VALUE SPACES.
+      *
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+      *    REPORT CONTROL FIELDS
+      *
+       01  WS-REPORT-CONTROLS.
+           05  WS-PAGE-COUNT           PIC S9(04) COMP VALUE +0.
+           05  WS-LINE-COUNT           PIC S9(04) COMP VALUE +0.
+           05  WS-LINES-PER-PAGE       PIC S9(04) COMP VALUE +56.
+           05  WS-MAX-DUR              PIC S9(04) COMP VALUE +300.
+           05  WS-EOF-PLANT            PIC X(01) VALUE 'N'.
+               88  WS-PLANTS-DONE                VALUE 'Y'.
+           05  WS-EOF-REGION           PIC X(01) VALUE 'N'.
+               88  WS-REGIONS-DONE               VALUE 'Y'.
+           05  WS-EOF-VEHICLE          PIC X(01) VALUE 'N'.
+               88  WS-VEHICLES-DONE              VALUE 'Y'.
+      *
+      *    INPUT PARAMETER
+      *
+       01  WS-PARM-AREA.
+           05  WS-START-DATE           PIC X(10) VALUE SPACES.
+           05  WS-END-DATE             PIC X(10) VALUE SPACES.
+      *
+      *    CURRENT DATE WORK FIELDS
+      *
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURR-YYYY            PIC 9(04).
+           05  WS-CURR-MM              PIC 9(02).
+           05  WS-CURR-DD              PIC 9(02).
+           05  FILLER                  PIC X(13).
+      *
+       01  WS-REPORT-DATE              PIC X(10) VALUE SPACES.
+      *
+      *    REPORT HEADER LINES (132 CHARS)
+      *
+       01  WS-REPORT-HEADER-1.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(40)
+               VALUE 'AUTOSALES DEALER MANAGEMENT SYSTEM      '.
+           05  WS-RH1-TITLE            PIC X(30).
+           05  FILLER                  PIC X(07) VALUE 'DATE: '.
+           05  WS-RH1-DATE             PIC X(10).
+           05  FILLER                  PIC X(06) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE 'PAGE: '.
+           05  WS-RH1-PAGE             PIC Z(4)9.
+           05  FILLER                  PIC X(27) VALUE SPACES.
+      *
+       01  WS-REPORT-HEADER-2.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(131) VALUE ALL '-'.
+      *
+       01  WS-RANGE-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(14) VALUE
+               'BUILD PERIOD: '.
+           05  WS-RL-START             PIC X(10).
+           05  FILLER                  PIC X(04) VALUE ' TO '.
+           05  WS-RL-END               PIC X(10).
+           05  FILLER                  PIC X(92) VALUE SPACES.
+      *
+       01  WS-COLUMN-HEADERS-1.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WS-CH1-GROUP-LABEL      PIC X(08).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(09) VALUE 'VEHICLES '.
+           05  FILLER                  PIC X(16) VALUE
+               'PRODUCED->ALLOC '.
+           05  FILLER                  PIC X(16) VALUE
+               'ALLOC->SHIPPED  '.
+           05  FILLER                  PIC X(16) VALUE
+               'SHIPPED->DELIVER'.
+           05  FILLER                  PIC X(64) VALUE SPACES.
+      *
+       01  WS-COLUMN-HEADERS-2.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(08) VALUE SPACES.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(09) VALUE SPACES.
+           05  FILLER                  PIC X(08) VALUE ' AVG P90'.
+           05  FILLER                  PIC X(08) VALUE SPACES.
+           05  FILLER                  PIC X(08) VALUE ' AVG P90'.
+           05  FILLER                  PIC X(08) VALUE SPACES.
+           05  FILLER                  PIC X(08) VALUE ' AVG P90'.
+           05  FILLER                  PIC X(72) VALUE SPACES.
+      *
+       01  WS-COLUMN-UNDERLINE.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(08) VALUE '--------'.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(09) VALUE '---------'.
+           05  FILLER                  PIC X(16) VALUE
+               '--------------- '.
+           05  FILLER                  PIC X(16) VALUE
+               '--------------- '.
+           05  FILLER                  PIC X(16) VALUE
+               '--------------- '.
+           05  FILLER                  PIC X(64) VALUE SPACES.
+      *
+       01  WS-DETAIL-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WS-DL-GROUP-CODE        PIC X(08).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-DL-VEH-COUNT         PIC Z(6)9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-DL-PA-AVG            PIC Z(3)9.9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-DL-PA-P90            PIC Z(3)9.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  WS-DL-AS-AVG            PIC Z(3)9.9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-DL-AS-P90            PIC Z(3)9.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  WS-DL-SD-AVG            PIC Z(3)9.9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-DL-SD-P90            PIC Z(3)9.
+           05  FILLER                  PIC X(44) VALUE SPACES.
+      *
+       01  WS-GRAND-TOTAL-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(43) VALUE ALL '='.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(20)
+               VALUE 'TOTAL VEHICLES SEEN:'.
+           05  WS-GT-VEH-COUNT         PIC Z(6)9.
+           05  FILLER                  PIC X(60) VALUE SPACES.
+      *
+      *    PER-VEHICLE STAGE DURATION ARRAYS (ONE GROUP AT A TIME -
+      *    RESET WHEN A NEW PLANT OR REGION STARTS)
+      *
+       01  WS-DUR-PA-TABLE.
+           05  WS-DUR-PA-COUNT         PIC S9(04) COMP VALUE +0.
+           05  WS-DUR-PA               PIC S9(05) COMP
+                                        OCCURS 300 TIMES.
+       01  WS-DUR-AS-TABLE.
+           05  WS-DUR-AS-COUNT         PIC S9(04) COMP VALUE +0.
+           05  WS-DUR-AS               PIC S9(05) COMP
+                                        OCCURS 300 TIMES.
+       01  WS-DUR-SD-TABLE.
+           05  WS-DUR-SD-COUNT         PIC S9(04) COMP VALUE +0.
+           05  WS-DUR-SD               PIC S9(05) COMP
+                                        OCCURS 300 TIMES.
+      *
+       01  WS-GROUP-VEH-COUNT          PIC S9(06) COMP VALUE +0.
+       01  WS-GRAND-VEH-COUNT          PIC S9(08) COMP VALUE +0.
+      *
+      *    SHARED SORT/PERCENTILE WORK AREA - 5500-SORT-AND-PERCENTILE
+      *    COPIES ONE STAGE'S ARRAY IN HERE SO THE SAME PARAGRAPH CAN
+      *    SERVE ALL THREE STAGES AND BOTH GROUPING LOOPS
+      *
+       01  WS-SORT-WORK.
+           05  WS-SW-COUNT             PIC S9(04) COMP VALUE +0.
+           05  WS-SW-ARRAY             PIC S9(05) COMP
+                                        OCCURS 300 TIMES.
+       01  WS-SORT-IDX1                PIC S9(04) COMP VALUE +0.
+       01  WS-SORT-IDX2                PIC S9(04) COMP VALUE +0.
+       01  WS-SORT-TEMP                PIC S9(05) COMP VALUE +0.
+       01  WS-SORT-SUM                 PIC S9(09) COMP VALUE +0.
+       01  WS-P90-INDEX                PIC S9(04) COMP VALUE +0.
+       01  WS-COPY-IDX                 PIC S9(04) COMP VALUE +0.
+      *
+       01  WS-STAGE-RESULT.
+           05  WS-SR-AVG                PIC S9(05)V9 COMP-3 VALUE +0.
+           05  WS-SR-P90                PIC S9(05) COMP VALUE +0.
+      *
+      *    HOST VARIABLES - PLANT/REGION DRIVING CURSORS
+      *
+       01  WS-HV-PLANT-CODE            PIC X(05).
+       01  WS-HV-REGION-CODE           PIC X(03).
+      *
+      *    HOST VARIABLES - ONE VEHICLE (EITHER DRIVING LOOP)
+      *
+       01  WS-HV-VEHICLE.
+           05  WS-HV-VIN               PIC X(17).
+           05  WS-HV-BUILD-DATE        PIC X(10).
+           05  WS-HV-ALLOC-DATE        PIC X(10).
+      *
+      *    HOST VARIABLES - TRANSIT LOOKUP FOR ONE VIN
+      *
+       01  WS-HV-TRANSIT.
+           05  WS-HV-DEP-DATE          PIC X(10).
+           05  WS-HV-ARR-DATE          PIC X(10).
+      *
+       01  WS-STAGE-DAYS-WORK          PIC S9(05) COMP VALUE +0.
+      *
+      *    DB2 CURSORS - SECTION 1 (BY PLANT)
+      *
+           EXEC SQL DECLARE CSR_PLANTS CURSOR FOR
+               SELECT DISTINCT PLANT_CODE
+               FROM   AUTOSALE.PRODUCTION_ORDER
+               WHERE  BUILD_DATE BETWEEN :WS-START-DATE
+                                      AND :WS-END-DATE
+                 AND  PROD_STATUS <> 'PR'
+               ORDER BY PLANT_CODE
+           END-EXEC
+      *
+           EXEC SQL DECLARE CSR_PLANT_VEHICLES CURSOR FOR
+               SELECT VIN
+                    , CHAR(BUILD_DATE, ISO)
+                    , CHAR(DATE(UPDATED_TS), ISO)
+               FROM   AUTOSALE.PRODUCTION_ORDER
+               WHERE  PLANT_CODE = :WS-HV-PLANT-CODE
+                 AND  BUILD_DATE BETWEEN :WS-START-DATE
+                                      AND :WS-END-DATE
+                 AND  PROD_STATUS <> 'PR'
+               ORDER BY VIN
+           END-EXEC
+      *
+      *    DB2 CURSORS - SECTION 2 (BY DEALER REGION)
+      *
+           EXEC SQL DECLARE CSR_REGIONS CURSOR FOR
+               SELECT DISTINCT D.REGION_CODE
+               FROM   AUTOSALE.PRODUCTION_ORDER P
+               INNER JOIN AUTOSALE.DEALER D
+                 ON   D.DEALER_CODE = P.ALLOCATED_DEALER
+               WHERE  P.BUILD_DATE BETWEEN :WS-START-DATE
+                                        AND :WS-END-DATE
+                 AND  P.PROD_STATUS <> 'PR'
+               ORDER BY D.REGION_CODE
+           END-EXEC
+      *
+           EXEC SQL DECLARE CSR_REGION_VEHICLES CURSOR FOR
+               SELECT P.VIN
+                    , CHAR(P.BUILD_DATE, ISO)
+                    , CHAR(DATE(P.UPDATED_TS), ISO)
+               FROM   AUTOSALE.PRODUCTION_ORDER P
+               INNER JOIN AUTOSALE.DEALER D
+                 ON   D.DEALER_CODE = P.ALLOCATED_DEALER
+               WHERE  D.REGION_CODE = :WS-HV-REGION-CODE
+                 AND  P.BUILD_DATE BETWEEN :WS-START-DATE
+                                        AND :WS-END-DATE
+                 AND  P.PROD_STATUS <> 'PR'
+               ORDER BY P.VIN
+           END-EXEC
+      *
+      *    DEPARTED/DELIVERED DATES FOR ONE VIN (SAME DP/DL PAIR
+      *    RPTCAR00 USES, KEYED BY VIN INSTEAD OF SHIPMENT ID)
+      *
+           EXEC SQL DECLARE CSR_VIN_TRANSIT CURSOR FOR
+               SELECT MIN(CASE WHEN STATUS_CODE = 'DP'
+                                THEN CHAR(STATUS_DATE, ISO) END)
+                    , MIN(CASE WHEN STATUS_CODE = 'DL'
+                                THEN CHAR(STATUS_DATE, ISO) END)
+               FROM   AUTOSALE.TRANSIT_STATUS
+               WHERE  VIN = :WS-HV-VIN
+           END-EXEC
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAIN-CONTROL.
+      *
+           DISPLAY 'RPTPLT00: PIPELINE LEAD TIME REPORT - START'
+      *
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-OPEN-FILES
+      *
+           IF WS-FILE-STATUS = '00'
+               PERFORM 3000-PROCESS-PLANTS
+               PERFORM 6000-PROCESS-REGIONS
+               PERFORM 7000-PRINT-GRAND-TOTALS
+           END-IF
+      *
+           PERFORM 9000-CLOSE-FILES
+      *
+           DISPLAY 'RPTPLT00: REPORT COMPLETE - '
+                   WS-GRAND-VEH-COUNT ' VEHICLES'
+      *
+           STOP RUN.
+      *
+      ****************************************************************
+      *    1000-INITIALIZE                                           *
+      ****************************************************************
+       1000-INITIALIZE.
+      *
+           MOVE FUNCTION CURRENT-DATE(1:8)
+               TO WS-CURRENT-DATE-DATA
+      *
+           STRING WS-CURR-YYYY '-'
+                  WS-CURR-MM   '-'
+                  WS-CURR-DD
+                  DELIMITED BY SIZE
+                  INTO WS-REPORT-DATE
+      *
+      *    DEFAULT DATE RANGE: CURRENT MONTH
+      *
+           IF WS-START-DATE = SPACES
+               STRING WS-CURR-YYYY '-'
+                      WS-CURR-MM   '-01'
+                      DELIMITED BY SIZE
+                      INTO WS-START-DATE
+           END-IF
+      *
+           IF WS-END-DATE = SPACES
+               MOVE WS-REPORT-DATE TO WS-END-DATE
+           END-IF
+      *
+           DISPLAY 'RPTPLT00: PERIOD ' WS-START-DATE
+                   ' TO ' WS-END-DATE
+      *
+           MOVE +0 TO WS-GRAND-VEH-COUNT
+           .
+      *
+      ****************************************************************
+      *    2000-OPEN-FILES                                           *
+      ****************************************************************
+       2000-OPEN-FILES.
+      *
+           OPEN OUTPUT REPORT-FILE
+      *
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'RPTPLT00: ERROR OPENING REPORT FILE - '
+                       WS-FILE-STATUS
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    3000-PROCESS-PLANTS - SECTION 1 DRIVING LOOP               *
+      ****************************************************************
+       3000-PROCESS-PLANTS.
+      *
+           EXEC SQL OPEN CSR_PLANTS END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               DISPLAY 'RPTPLT00: ERROR OPENING PLANT CURSOR - '
+                       SQLCODE
+               GO TO 3000-EXIT
+           END-IF
+      *
+           MOVE 'N' TO WS-EOF-PLANT
+      *
+           PERFORM UNTIL WS-PLANTS-DONE
+               EXEC SQL FETCH CSR_PLANTS
+                   INTO :WS-HV-PLANT-CODE
+               END-EXEC
+      *
+               EVALUATE SQLCODE
+                   WHEN +0
+                       PERFORM 4000-NEW-PLANT-PAGE
+                       PERFORM 5000-PROCESS-PLANT-VEHICLES
+                       PERFORM 5900-FORMAT-GROUP-DETAIL
+                   WHEN +100
+                       SET WS-PLANTS-DONE TO TRUE
+                   WHEN OTHER
+                       DISPLAY 'RPTPLT00: DB2 ERROR ON PLANT - '
+                               SQLCODE
+                       SET WS-PLANTS-DONE TO TRUE
+               END-EVALUATE
+           END-PERFORM
+      *
+           EXEC SQL CLOSE CSR_PLANTS END-EXEC
+           .
+       3000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    4000-NEW-PLANT-PAGE - START NEW PAGE FOR EACH PLANT        *
+      ****************************************************************
+       4000-NEW-PLANT-PAGE.
+      *
+           MOVE '  PRODUCTION LEAD TIME BY PLANT' TO WS-RH1-TITLE
+           PERFORM 4900-PRINT-PAGE-TOP
+      *
+           MOVE WS-HV-PLANT-CODE TO WS-DL-GROUP-CODE
+           MOVE +0 TO WS-GROUP-VEH-COUNT
+           MOVE +0 TO WS-DUR-PA-COUNT
+           MOVE +0 TO WS-DUR-AS-COUNT
+           MOVE +0 TO WS-DUR-SD-COUNT
+           .
+      *
+      ****************************************************************
+      *    4900-PRINT-PAGE-TOP - COMMON HEADER/COLUMN LAYOUT          *
+      ****************************************************************
+       4900-PRINT-PAGE-TOP.
+      *
+           ADD +1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO WS-RH1-PAGE
+           MOVE WS-REPORT-DATE TO WS-RH1-DATE
+      *
+           WRITE REPORT-RECORD FROM WS-REPORT-HEADER-1
+               AFTER ADVANCING PAGE
+           WRITE REPORT-RECORD FROM WS-REPORT-HEADER-2
+               AFTER ADVANCING 1
+      *
+           MOVE WS-START-DATE TO WS-RL-START
+           MOVE WS-END-DATE   TO WS-RL-END
+           WRITE REPORT-RECORD FROM WS-RANGE-LINE
+               AFTER ADVANCING 2
+      *
+           WRITE REPORT-RECORD FROM WS-COLUMN-HEADERS-1
+               AFTER ADVANCING 2
+           WRITE REPORT-RECORD FROM WS-COLUMN-HEADERS-2
+               AFTER ADVANCING 1
+           WRITE REPORT-RECORD FROM WS-COLUMN-UNDERLINE
+               AFTER ADVANCING 1
+      *
+           MOVE 11 TO WS-LINE-COUNT
+           .
+      *
+      ****************************************************************
+      *    5000-PROCESS-PLANT-VEHICLES - ONE PLANT'S VEHICLES         *
+      ****************************************************************
+       5000-PROCESS-PLANT-VEHICLES.
+      *
+           EXEC SQL OPEN CSR_PLANT_VEHICLES END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               DISPLAY 'RPTPLT00: ERROR OPENING PLANT VEHICLE CURSOR'
+               GO TO 5000-EXIT
+           END-IF
+      *
+           MOVE 'N' TO WS-EOF-VEHICLE
+      *
+           PERFORM UNTIL WS-VEHICLES-DONE
+               EXEC SQL FETCH CSR_PLANT_VEHICLES
+                   INTO :WS-HV-VIN
+                      , :WS-HV-BUILD-DATE
+                      , :WS-HV-ALLOC-DATE
+               END-EXEC
+      *
+               EVALUATE SQLCODE
+                   WHEN +0
+                       PERFORM 5100-ACCUMULATE-VEHICLE
+                   WHEN +100
+                       SET WS-VEHICLES-DONE TO TRUE
+                   WHEN OTHER
+                       DISPLAY 'RPTPLT00: DB2 ERROR ON VEHICLE - '
+                               SQLCODE
+                       SET WS-VEHICLES-DONE TO TRUE
+               END-EVALUATE
+           END-PERFORM
+      *
+           EXEC SQL CLOSE CSR_PLANT_VEHICLES END-EXEC
+           .
+       5000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    5100-ACCUMULATE-VEHICLE - ONE VEHICLE'S STAGE DURATIONS    *
+      *    SHARED BY BOTH THE PLANT LOOP AND THE REGION LOOP          *
+      ****************************************************************
+       5100-ACCUMULATE-VEHICLE.
+      *
+           ADD +1 TO WS-GROUP-VEH-COUNT
+           ADD +1 TO WS-GRAND-VEH-COUNT
+      *
+      *    PRODUCED -> ALLOCATED
+      *
+           IF WS-HV-BUILD-DATE NOT = SPACES
+           AND WS-HV-ALLOC-DATE NOT = SPACES
+               EXEC SQL
+                   SELECT DAYS(:WS-HV-ALLOC-DATE)
+                        - DAYS(:WS-HV-BUILD-DATE)
+                   INTO   :WS-STAGE-DAYS-WORK
+                   FROM   SYSIBM.SYSDUMMY1
+               END-EXEC
+      *
+               IF WS-DUR-PA-COUNT < WS-MAX-DUR
+                   ADD +1 TO WS-DUR-PA-COUNT
+                   MOVE WS-STAGE-DAYS-WORK
+                       TO WS-DUR-PA(WS-DUR-PA-COUNT)
+               END-IF
+           END-IF
+      *
+           PERFORM 5200-LOOKUP-VIN-TRANSIT
+           .
+      *
+      ****************************************************************
+      *    5200-LOOKUP-VIN-TRANSIT - DP/DL DATES FOR ONE VIN          *
+      ****************************************************************
+       5200-LOOKUP-VIN-TRANSIT.
+      *
+           MOVE SPACES TO WS-HV-DEP-DATE
+           MOVE SPACES TO WS-HV-ARR-DATE
+      *
+           EXEC SQL OPEN CSR_VIN_TRANSIT END-EXEC
+      *
+           EXEC SQL FETCH CSR_VIN_TRANSIT
+               INTO :WS-HV-DEP-DATE
+                  , :WS-HV-ARR-DATE
+           END-EXEC
+      *
+           EXEC SQL CLOSE CSR_VIN_TRANSIT END-EXEC
+      *
+      *    ALLOCATED -> SHIPPED
+      *
+           IF WS-HV-DEP-DATE NOT = SPACES
+           AND WS-HV-ALLOC-DATE NOT = SPACES
+               EXEC SQL
+                   SELECT DAYS(:WS-HV-DEP-DATE)
+                        - DAYS(:WS-HV-ALLOC-DATE)
+                   INTO   :WS-STAGE-DAYS-WORK
+                   FROM   SYSIBM.SYSDUMMY1
+               END-EXEC
+      *
+               IF WS-DUR-AS-COUNT < WS-MAX-DUR
+                   ADD +1 TO WS-DUR-AS-COUNT
+                   MOVE WS-STAGE-DAYS-WORK
+                       TO WS-DUR-AS(WS-DUR-AS-COUNT)
+               END-IF
+           END-IF
+      *
+      *    SHIPPED -> DELIVERED
+      *
+           IF WS-HV-DEP-DATE NOT = SPACES
+           AND WS-HV-ARR-DATE NOT = SPACES
+               EXEC SQL
+                   SELECT DAYS(:WS-HV-ARR-DATE)
+                        - DAYS(:WS-HV-DEP-DATE)
+                   INTO   :WS-STAGE-DAYS-WORK
+                   FROM   SYSIBM.SYSDUMMY1
+               END-EXEC
+      *
+               IF WS-DUR-SD-COUNT < WS-MAX-DUR
+                   ADD +1 TO WS-DUR-SD-COUNT
+                   MOVE WS-STAGE-DAYS-WORK
+                       TO WS-DUR-SD(WS-DUR-SD-COUNT)
+               END-IF
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    5500-SORT-AND-PERCENTILE - BUBBLE SORT WS-SW-ARRAY(1:      *
+      *    WS-SW-COUNT) ASCENDING, RETURN AVERAGE AND NEAREST-RANK    *
+      *    P90 IN WS-STAGE-RESULT. CALLER LOADS WS-SW-COUNT/ARRAY     *
+      *    FIRST FROM WHICHEVER STAGE TABLE IT WANTS SUMMARIZED.      *
+      ****************************************************************
+       5500-SORT-AND-PERCENTILE.
+      *
+           MOVE +0 TO WS-SR-AVG
+           MOVE +0 TO WS-SR-P90
+      *
+           IF WS-SW-COUNT = +0
+               GO TO 5500-EXIT
+           END-IF
+      *
+           PERFORM VARYING WS-SORT-IDX1 FROM 1 BY 1
+               UNTIL WS-SORT-IDX1 > WS-SW-COUNT - 1
+               PERFORM VARYING WS-SORT-IDX2 FROM 1 BY 1
+                   UNTIL WS-SORT-IDX2 > WS-SW-COUNT - WS-SORT-IDX1
+                   IF WS-SW-ARRAY(WS-SORT-IDX2)
+                        > WS-SW-ARRAY(WS-SORT-IDX2 + 1)
+                       MOVE WS-SW-ARRAY(WS-SORT-IDX2)
+                           TO WS-SORT-TEMP
+                       MOVE WS-SW-ARRAY(WS-SORT-IDX2 + 1)
+                           TO WS-SW-ARRAY(WS-SORT-IDX2)
+                       MOVE WS-SORT-TEMP
+                           TO WS-SW-ARRAY(WS-SORT-IDX2 + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+      *
+           MOVE +0 TO WS-SORT-SUM
+           PERFORM VARYING WS-SORT-IDX1 FROM 1 BY 1
+               UNTIL WS-SORT-IDX1 > WS-SW-COUNT
+               ADD WS-SW-ARRAY(WS-SORT-IDX1) TO WS-SORT-SUM
+           END-PERFORM
+      *
+           COMPUTE WS-SR-AVG = WS-SORT-SUM / WS-SW-COUNT
+      *
+      *    NEAREST-RANK P90: CEILING(0.9 * N), CLAMPED TO [1,N]
+      *
+           COMPUTE WS-P90-INDEX =
+               ((WS-SW-COUNT * 9) + 9) / 10
+           IF WS-P90-INDEX < 1
+               MOVE 1 TO WS-P90-INDEX
+           END-IF
+           IF WS-P90-INDEX > WS-SW-COUNT
+               MOVE WS-SW-COUNT TO WS-P90-INDEX
+           END-IF
+      *
+           MOVE WS-SW-ARRAY(WS-P90-INDEX) TO WS-SR-P90
+           .
+       5500-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    5900-FORMAT-GROUP-DETAIL - ONE PLANT OR REGION SUMMARY     *
+      *    LINE - SHARED BY BOTH DRIVING LOOPS                       *
+      ****************************************************************
+       5900-FORMAT-GROUP-DETAIL.
+      *
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 4900-PRINT-PAGE-TOP
+           END-IF
+      *
+           MOVE WS-GROUP-VEH-COUNT TO WS-DL-VEH-COUNT
+      *
+           MOVE WS-DUR-PA-COUNT TO WS-SW-COUNT
+           PERFORM VARYING WS-COPY-IDX FROM 1 BY 1
+               UNTIL WS-COPY-IDX > WS-DUR-PA-COUNT
+               MOVE WS-DUR-PA(WS-COPY-IDX)
+                   TO WS-SW-ARRAY(WS-COPY-IDX)
+           END-PERFORM
+           PERFORM 5500-SORT-AND-PERCENTILE
+           MOVE WS-SR-AVG TO WS-DL-PA-AVG
+           MOVE WS-SR-P90 TO WS-DL-PA-P90
+      *
+           MOVE WS-DUR-AS-COUNT TO WS-SW-COUNT
+           PERFORM VARYING WS-COPY-IDX FROM 1 BY 1
+               UNTIL WS-COPY-IDX > WS-DUR-AS-COUNT
+               MOVE WS-DUR-AS(WS-COPY-IDX)
+                   TO WS-SW-ARRAY(WS-COPY-IDX)
+           END-PERFORM
+           PERFORM 5500-SORT-AND-PERCENTILE
+           MOVE WS-SR-AVG TO WS-DL-AS-AVG
+           MOVE WS-SR-P90 TO WS-DL-AS-P90
+      *
+           MOVE WS-DUR-SD-COUNT TO WS-SW-COUNT
+           PERFORM VARYING WS-COPY-IDX FROM 1 BY 1
+               UNTIL WS-COPY-IDX > WS-DUR-SD-COUNT
+               MOVE WS-DUR-SD(WS-COPY-IDX)
+                   TO WS-SW-ARRAY(WS-COPY-IDX)
+           END-PERFORM
+           PERFORM 5500-SORT-AND-PERCENTILE
+           MOVE WS-SR-AVG TO WS-DL-SD-AVG
+           MOVE WS-SR-P90 TO WS-DL-SD-P90
+      *
+           WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+               AFTER ADVANCING 1
+           ADD +1 TO WS-LINE-COUNT
+           .
+      *
+      ****************************************************************
+      *    6000-PROCESS-REGIONS - SECTION 2 DRIVING LOOP              *
+      ****************************************************************
+       6000-PROCESS-REGIONS.
+      *
+           EXEC SQL OPEN CSR_REGIONS END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               DISPLAY 'RPTPLT00: ERROR OPENING REGION CURSOR - '
+                       SQLCODE
+               GO TO 6000-EXIT
+           END-IF
+      *
+           MOVE 'N' TO WS-EOF-REGION
+      *
+           PERFORM UNTIL WS-REGIONS-DONE
+               EXEC SQL FETCH CSR_REGIONS
+                   INTO :WS-HV-REGION-CODE
+               END-EXEC
+      *
+               EVALUATE SQLCODE
+                   WHEN +0
+                       PERFORM 6100-NEW-REGION-PAGE
+                       PERFORM 6200-PROCESS-REGION-VEHICLES
+                       PERFORM 5900-FORMAT-GROUP-DETAIL
+                   WHEN +100
+                       SET WS-REGIONS-DONE TO TRUE
+                   WHEN OTHER
+                       DISPLAY 'RPTPLT00: DB2 ERROR ON REGION - '
+                               SQLCODE
+                       SET WS-REGIONS-DONE TO TRUE
+               END-EVALUATE
+           END-PERFORM
+      *
+           EXEC SQL CLOSE CSR_REGIONS END-EXEC
+           .
+       6000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    6100-NEW-REGION-PAGE - START NEW PAGE FOR EACH REGION      *
+      ****************************************************************
+       6100-NEW-REGION-PAGE.
+      *
+           MOVE ' LEAD TIME BY DEALER REGION' TO WS-RH1-TITLE
+           PERFORM 4900-PRINT-PAGE-TOP
+      *
+           MOVE SPACES TO WS-DL-GROUP-CODE
+           MOVE WS-HV-REGION-CODE TO WS-DL-GROUP-CODE
+           MOVE +0 TO WS-GROUP-VEH-COUNT
+           MOVE +0 TO WS-DUR-PA-COUNT
+           MOVE +0 TO WS-DUR-AS-COUNT
+           MOVE +0 TO WS-DUR-SD-COUNT
+           .
+      *
+      ****************************************************************
+      *    6200-PROCESS-REGION-VEHICLES - ONE REGION'S VEHICLES       *
+      ****************************************************************
+       6200-PROCESS-REGION-VEHICLES.
+      *
+           EXEC SQL OPEN CSR_REGION_VEHICLES END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               DISPLAY 'RPTPLT00: ERROR OPENING REGION VEHICLE CURSOR'
+               GO TO 6200-EXIT
+           END-IF
+      *
+           MOVE 'N' TO WS-EOF-VEHICLE
+      *
+           PERFORM UNTIL WS-VEHICLES-DONE
+               EXEC SQL FETCH CSR_REGION_VEHICLES
+                   INTO :WS-HV-VIN
+                      , :WS-HV-BUILD-DATE
+                      , :WS-HV-ALLOC-DATE
+               END-EXEC
+      *
+               EVALUATE SQLCODE
+                   WHEN +0
+                       PERFORM 5100-ACCUMULATE-VEHICLE
+                   WHEN +100
+                       SET WS-VEHICLES-DONE TO TRUE
+                   WHEN OTHER
+                       DISPLAY 'RPTPLT00: DB2 ERROR ON VEHICLE - '
+                               SQLCODE
+                       SET WS-VEHICLES-DONE TO TRUE
+               END-EVALUATE
+           END-PERFORM
+      *
+           EXEC SQL CLOSE CSR_REGION_VEHICLES END-EXEC
+           .
+       6200-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    7000-PRINT-GRAND-TOTALS                                   *
+      ****************************************************************
+       7000-PRINT-GRAND-TOTALS.
+      *
+           MOVE WS-GRAND-VEH-COUNT TO WS-GT-VEH-COUNT
+      *
+           WRITE REPORT-RECORD FROM WS-GRAND-TOTAL-LINE
+               AFTER ADVANCING 3
+           .
+      *
+      ****************************************************************
+      *    9000-CLOSE-FILES                                          *
+      ****************************************************************
+       9000-CLOSE-FILES.
+      *
+           CLOSE REPORT-FILE
+      *
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'RPTPLT00: ERROR CLOSING REPORT FILE - '
+                       WS-FILE-STATUS
+           END-IF
+           .
+      ****************************************************************
+      * END OF RPTPLT00                                              *
+      ****************************************************************
