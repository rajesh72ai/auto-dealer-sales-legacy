@@ -21,11 +21,16 @@
       * TABLES:     AUTOSALE.WARRANTY_CLAIM (READ)                   *
       *             AUTOSALE.VEHICLE        (READ)                   *
       *             AUTOSALE.DEALER         (READ)                   *
+      *             AUTOSALE.WARRANTY_RESERVE (READ)                 *
       *                                                              *
       * OUTPUT:     SYSPRINT DD - PRINTED REPORT (132 CHARS)         *
       *                                                              *
       * CHANGE LOG:                                                  *
       *   2026-03-29  INITIAL CREATION                               *
+      *   2026-08-09  ADDED RESERVE RECONCILIATION SECTION PER       *
+      *                DEALER - COMPARES RESERVE ACCRUED IN THE NEW  *
+      *                WARRANTY_RESERVE TABLE AGAINST CLAIMS ACTUALLY*
+      *                PAID/APPROVED FROM WARRANTY_CLAIM.            *
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -201,6 +206,47 @@
            05  FILLER                  PIC X(09) VALUE ' CLAIMS  '.
            05  WS-GT-TOTAL-AMT         PIC $$$$,$$$,$$9.99.
            05  FILLER                  PIC X(40) VALUE SPACES.
+      *
+       01  WS-RESERVE-TITLE-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(40) VALUE ALL '-'.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(33)
+               VALUE 'WARRANTY RESERVE RECONCILIATION:'.
+           05  FILLER                  PIC X(57) VALUE SPACES.
+      *
+       01  WS-RESERVE-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(18) VALUE
+               'RESERVE ACCRUED: '.
+           05  WS-RL-ACCRUED          PIC $$$,$$$,$$9.99.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(18) VALUE
+               'CLAIMS PAID/APPD: '.
+           05  WS-RL-PAID             PIC $$$,$$$,$$9.99.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE
+               'STATUS:   '.
+           05  WS-RL-STATUS           PIC X(08).
+           05  FILLER                  PIC X(34) VALUE SPACES.
+      *
+       01  WS-RESERVE-BAL-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(18) VALUE
+               'RESERVE BALANCE: '.
+           05  WS-RBL-BALANCE         PIC -$$$,$$$,$$9.99.
+           05  FILLER                  PIC X(93) VALUE SPACES.
+      *
+       01  WS-GRAND-RESERVE-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(43) VALUE ALL '='.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(25)
+               VALUE 'GRAND RESERVE BALANCE: '.
+           05  WS-GRL-BALANCE         PIC -$$$,$$$,$$9.99.
+           05  FILLER                  PIC X(47) VALUE SPACES.
       *
        01  WS-GRAND-BUCKET-LINE.
            05  FILLER                  PIC X(01) VALUE SPACES.
@@ -257,6 +303,23 @@
                                                       VALUE +0.
            05  WS-GA-DEALER-COUNT      PIC S9(04) COMP VALUE +0.
       *
+      *    RESERVE RECONCILIATION ACCUMULATORS
+      *
+       01  WS-RESERVE-ACCUM.
+           05  WS-RA-ACCRUED           PIC S9(11)V99 COMP-3
+                                                      VALUE +0.
+           05  WS-RA-PAID              PIC S9(11)V99 COMP-3
+                                                      VALUE +0.
+           05  WS-RA-BALANCE           PIC S9(11)V99 COMP-3
+                                                      VALUE +0.
+       01  WS-GRAND-RESERVE-ACCUM.
+           05  WS-GRA-ACCRUED          PIC S9(13)V99 COMP-3
+                                                      VALUE +0.
+           05  WS-GRA-PAID             PIC S9(13)V99 COMP-3
+                                                      VALUE +0.
+           05  WS-GRA-BALANCE          PIC S9(13)V99 COMP-3
+                                                      VALUE +0.
+      *
       *    HOST VARIABLES - DEALER CURSOR
       *
        01  WS-HV-DEALER.
@@ -274,6 +337,12 @@
            05  WS-HV-TOTAL-CLAIM      PIC S9(09)V99 COMP-3.
            05  WS-HV-CLAIM-STATUS     PIC X(02).
       *
+      *    HOST VARIABLES - RESERVE RECONCILIATION
+      *
+       01  WS-HV-RESERVE.
+           05  WS-HV-RES-ACCRUED      PIC S9(11)V99 COMP-3.
+           05  WS-HV-RES-PAID         PIC S9(11)V99 COMP-3.
+      *
       *    WORK FIELDS
       *
        01  WS-WORK-FIELDS.
@@ -309,6 +378,19 @@
                  AND  WC.CLAIM_STATUS NOT IN ('PD', 'DN', 'CL')
                ORDER BY WC.CLAIM_DATE, WC.CLAIM_NUMBER
            END-EXEC
+      *
+           EXEC SQL DECLARE CSR_WAR_RESERVE CURSOR FOR
+               SELECT COALESCE(SUM(WR.RESERVE_AMT), 0)
+               FROM   AUTOSALE.WARRANTY_RESERVE WR
+               WHERE  WR.DEALER_CODE = :WS-HV-DLR-CODE
+           END-EXEC
+      *
+           EXEC SQL DECLARE CSR_WAR_PAID CURSOR FOR
+               SELECT COALESCE(SUM(WC.TOTAL_CLAIM), 0)
+               FROM   AUTOSALE.WARRANTY_CLAIM WC
+               WHERE  WC.DEALER_CODE = :WS-HV-DLR-CODE
+                 AND  WC.CLAIM_STATUS IN ('PD', 'AP', 'PA')
+           END-EXEC
       *
        PROCEDURE DIVISION.
       *
@@ -352,6 +434,7 @@
       *
            INITIALIZE WS-DEALER-ACCUM
            INITIALIZE WS-GRAND-ACCUM
+           INITIALIZE WS-GRAND-RESERVE-ACCUM
            .
       *
       ****************************************************************
@@ -394,6 +477,7 @@
                        PERFORM 4000-NEW-DEALER-PAGE
                        PERFORM 5000-PROCESS-CLAIMS
                        PERFORM 6000-PRINT-DEALER-SUBTOTAL
+                       PERFORM 6600-PRINT-RESERVE-RECON
                    WHEN +100
                        SET WS-DEALERS-DONE TO TRUE
                    WHEN OTHER
@@ -611,6 +695,59 @@
            .
       *
       ****************************************************************
+      *    6600-PRINT-RESERVE-RECON - RESERVE VS CLAIMS PAID          *
+      ****************************************************************
+       6600-PRINT-RESERVE-RECON.
+      *
+           MOVE +0 TO WS-RA-ACCRUED
+           MOVE +0 TO WS-RA-PAID
+      *
+           EXEC SQL OPEN CSR_WAR_RESERVE END-EXEC
+           IF SQLCODE = +0
+               EXEC SQL FETCH CSR_WAR_RESERVE
+                   INTO :WS-HV-RES-ACCRUED
+               END-EXEC
+               IF SQLCODE = +0
+                   MOVE WS-HV-RES-ACCRUED TO WS-RA-ACCRUED
+               END-IF
+               EXEC SQL CLOSE CSR_WAR_RESERVE END-EXEC
+           END-IF
+      *
+           EXEC SQL OPEN CSR_WAR_PAID END-EXEC
+           IF SQLCODE = +0
+               EXEC SQL FETCH CSR_WAR_PAID
+                   INTO :WS-HV-RES-PAID
+               END-EXEC
+               IF SQLCODE = +0
+                   MOVE WS-HV-RES-PAID TO WS-RA-PAID
+               END-IF
+               EXEC SQL CLOSE CSR_WAR_PAID END-EXEC
+           END-IF
+      *
+           COMPUTE WS-RA-BALANCE = WS-RA-ACCRUED - WS-RA-PAID
+      *
+           WRITE REPORT-RECORD FROM WS-RESERVE-TITLE-LINE
+               AFTER ADVANCING 2
+      *
+           MOVE WS-RA-ACCRUED TO WS-RL-ACCRUED
+           MOVE WS-RA-PAID    TO WS-RL-PAID
+           IF WS-RA-BALANCE >= +0
+               MOVE 'SURPLUS ' TO WS-RL-STATUS
+           ELSE
+               MOVE 'DEFICIT ' TO WS-RL-STATUS
+           END-IF
+           WRITE REPORT-RECORD FROM WS-RESERVE-LINE
+               AFTER ADVANCING 1
+      *
+           MOVE WS-RA-BALANCE TO WS-RBL-BALANCE
+           WRITE REPORT-RECORD FROM WS-RESERVE-BAL-LINE
+               AFTER ADVANCING 1
+      *
+           ADD WS-RA-ACCRUED TO WS-GRA-ACCRUED
+           ADD WS-RA-PAID    TO WS-GRA-PAID
+           .
+      *
+      ****************************************************************
       *    7000-PRINT-GRAND-TOTALS                                   *
       ****************************************************************
        7000-PRINT-GRAND-TOTALS.
@@ -674,6 +811,14 @@
            MOVE WS-PCT-WORK TO WS-GB-PCT
            WRITE REPORT-RECORD FROM WS-GRAND-BUCKET-LINE
                AFTER ADVANCING 1
+      *
+      *    GRAND RESERVE RECONCILIATION
+      *
+           COMPUTE WS-GRA-BALANCE =
+               WS-GRA-ACCRUED - WS-GRA-PAID
+           MOVE WS-GRA-BALANCE TO WS-GRL-BALANCE
+           WRITE REPORT-RECORD FROM WS-GRAND-RESERVE-LINE
+               AFTER ADVANCING 2
            .
       *
       ****************************************************************
