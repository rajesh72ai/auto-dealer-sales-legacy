@@ -0,0 +1,671 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPTPDI00.
+      ****************************************************************
+      * PROGRAM:    RPTPDI00                                         *
+      * SYSTEM:     AUTOSALES - AUTOMOTIVE DEALER SALES & REPORTING  *
+      * MODULE:     RPT - REPORTS                                    *
+      * AUTHOR:     AUTOSALES DEVELOPMENT TEAM                       *
+      * DATE:       2026-08-09                                       *
+      * REGION:     BMP (BATCH MESSAGE PROCESSING)                   *
+      *                                                              *
+      * PURPOSE:    PDI-TO-DELIVERY SLA TRACKING REPORT. FOR EACH    *
+      *             DEALER, LISTS EVERY PDI_SCHEDULE UNIT WITH THE   *
+      *             ELAPSED TIME FROM SCHEDULING (CREATED_TS) TO     *
+      *             COMPLETION (COMPLETED_TS), OR TO NOW FOR UNITS   *
+      *             STILL OPEN (STATUS SC OR IP). UNITS STILL OPEN   *
+      *             LONGER THAN THE SLA THRESHOLD IN SYSTEM_CONFIG   *
+      *             ARE FLAGGED. DEALER SUBTOTALS SHOW AVERAGE       *
+      *             ELAPSED HOURS AND BREACH COUNTS. A CLOSING        *
+      *             SECTION SUMMARIZES PDI FAIL (FL) RATE BY         *
+      *             TECHNICIAN ACROSS ALL DEALERS.                   *
+      *                                                              *
+      * INPUT:      REPORT DATE PARAMETER (DEFAULT CURRENT DATE)     *
+      *                                                              *
+      * TABLES:     AUTOSALE.PDI_SCHEDULE    (READ)                  *
+      *             AUTOSALE.DEALER          (READ)                  *
+      *             AUTOSALE.SYSTEM_CONFIG   (READ)                  *
+      *                                                              *
+      * OUTPUT:     SYSPRINT DD - PRINTED REPORT (132 CHARS)         *
+      *                                                              *
+      * CHANGE LOG:                                                  *
+      *   2026-08-09  INITIAL CREATION                               *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE
+               ASSIGN TO SYSPRINT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REPORT-RECORD               PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-MODULE-ID                PIC X(08) VALUE 'RPTPDI00'.
+      *
+       01  WS-FILE-STATUS              PIC X(02) VALUE SPACES.
+      *
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+           COPY DCLSYSCF.
+      *
+      *    REPORT CONTROL FIELDS
+      *
+       01  WS-REPORT-CONTROLS.
+           05  WS-PAGE-COUNT           PIC S9(04) COMP VALUE +0.
+           05  WS-LINE-COUNT           PIC S9(04) COMP VALUE +0.
+           05  WS-LINES-PER-PAGE       PIC S9(04) COMP VALUE +56.
+           05  WS-DETAIL-COUNT         PIC S9(06) COMP VALUE +0.
+           05  WS-EOF-DEALER           PIC X(01) VALUE 'N'.
+               88  WS-DEALERS-DONE               VALUE 'Y'.
+           05  WS-EOF-PDI              PIC X(01) VALUE 'N'.
+               88  WS-PDI-DONE                   VALUE 'Y'.
+           05  WS-EOF-TECH             PIC X(01) VALUE 'N'.
+               88  WS-TECH-DONE                  VALUE 'Y'.
+      *
+      *    INPUT PARAMETER
+      *
+       01  WS-PARM-AREA.
+           05  WS-REPORT-DATE          PIC X(10) VALUE SPACES.
+      *
+      *    CURRENT DATE WORK FIELDS
+      *
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURR-YYYY            PIC 9(04).
+           05  WS-CURR-MM              PIC 9(02).
+           05  WS-CURR-DD              PIC 9(02).
+           05  FILLER                  PIC X(13).
+      *
+      *    SLA THRESHOLD (FROM SYSTEM_CONFIG)
+      *
+       01  WS-SLA-HOURS                PIC S9(09) COMP VALUE +24.
+       01  WS-HV-SLA-HOURS              PIC S9(09) COMP VALUE +24.
+      *
+      *    REPORT HEADER LINE (132 CHARS)
+      *
+       01  WS-REPORT-HEADER-1.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(40)
+               VALUE 'AUTOSALES DEALER MANAGEMENT SYSTEM      '.
+           05  FILLER                  PIC X(30)
+               VALUE '  PDI-TO-DELIVERY SLA REPORT  '.
+           05  FILLER                  PIC X(07) VALUE 'DATE: '.
+           05  WS-RH1-DATE            PIC X(10).
+           05  FILLER                  PIC X(06) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE 'PAGE: '.
+           05  WS-RH1-PAGE            PIC Z(4)9.
+           05  FILLER                  PIC X(27) VALUE SPACES.
+      *
+       01  WS-REPORT-HEADER-2.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(131) VALUE ALL '-'.
+      *
+       01  WS-DEALER-HEADER.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(09) VALUE 'DEALER:  '.
+           05  WS-DH-DEALER-CODE      PIC X(05).
+           05  FILLER                  PIC X(03) VALUE ' - '.
+           05  WS-DH-DEALER-NAME      PIC X(40).
+           05  FILLER                  PIC X(74) VALUE SPACES.
+      *
+       01  WS-COLUMN-HEADERS.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(19) VALUE
+               'VIN               '.
+           05  FILLER                  PIC X(09) VALUE 'TECH    '.
+           05  FILLER                  PIC X(07) VALUE 'STATUS '.
+           05  FILLER                  PIC X(13) VALUE
+               'SCHEDULED    '.
+           05  FILLER                  PIC X(12) VALUE
+               'ELAPSED HRS '.
+           05  FILLER                  PIC X(12) VALUE
+               'SLA BREACH  '.
+           05  FILLER                  PIC X(59) VALUE SPACES.
+      *
+       01  WS-COLUMN-UNDERLINE.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(19) VALUE
+               '----------------- '.
+           05  FILLER                  PIC X(09) VALUE '------- '.
+           05  FILLER                  PIC X(07) VALUE '------ '.
+           05  FILLER                  PIC X(13) VALUE
+               '------------ '.
+           05  FILLER                  PIC X(12) VALUE
+               '----------- '.
+           05  FILLER                  PIC X(12) VALUE
+               '----------- '.
+           05  FILLER                  PIC X(59) VALUE SPACES.
+      *
+       01  WS-DETAIL-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WS-DL-VIN              PIC X(17).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-DL-TECH             PIC X(08).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-DL-STATUS           PIC X(02).
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  WS-DL-SCHED-DATE       PIC X(10).
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  WS-DL-ELAPSED          PIC Z(5)9.
+           05  FILLER                  PIC X(06) VALUE SPACES.
+           05  WS-DL-BREACH           PIC X(12).
+           05  FILLER                  PIC X(39) VALUE SPACES.
+      *
+       01  WS-SUBTOTAL-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(40) VALUE ALL '-'.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(21)
+               VALUE 'DEALER PDI SUMMARY:  '.
+           05  FILLER                  PIC X(69) VALUE SPACES.
+      *
+       01  WS-DEALER-TOTAL-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(08) VALUE 'UNITS: '.
+           05  WS-DTL-COUNT            PIC Z(4)9.
+           05  FILLER                  PIC X(16) VALUE
+               '   AVG ELAPSED: '.
+           05  WS-DTL-AVG-ELAPSED      PIC Z(4)9.9.
+           05  FILLER                  PIC X(09) VALUE ' HOURS   '.
+           05  FILLER                  PIC X(16) VALUE
+               '   SLA BREACHES:'.
+           05  WS-DTL-BREACH-CT        PIC Z(4)9.
+           05  FILLER                  PIC X(59) VALUE SPACES.
+      *
+       01  WS-GRAND-TOTAL-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(43) VALUE ALL '='.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(16)
+               VALUE 'GRAND TOTALS:   '.
+           05  WS-GT-UNIT-COUNT        PIC Z(5)9.
+           05  FILLER                  PIC X(08) VALUE ' UNITS  '.
+           05  FILLER                  PIC X(16) VALUE
+               '  AVG ELAPSED: '.
+           05  WS-GT-AVG-ELAPSED       PIC Z(4)9.9.
+           05  FILLER                  PIC X(06) VALUE ' HRS  '.
+           05  FILLER                  PIC X(16) VALUE
+               '  SLA BREACHES:'.
+           05  WS-GT-BREACH-CT         PIC Z(5)9.
+           05  FILLER                  PIC X(13) VALUE SPACES.
+      *
+      *    TECHNICIAN FAIL-RATE SUMMARY LINES
+      *
+       01  WS-TECH-SECTION-TITLE.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(40)
+               VALUE 'PDI FAIL RATE BY TECHNICIAN            '.
+           05  FILLER                  PIC X(91) VALUE SPACES.
+      *
+       01  WS-TECH-COLUMN-HEADERS.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE
+               'TECH ID   '.
+           05  FILLER                  PIC X(12) VALUE
+               'TOTAL UNITS '.
+           05  FILLER                  PIC X(12) VALUE
+               'FAILED UNITS'.
+           05  FILLER                  PIC X(10) VALUE
+               'FAIL RATE '.
+           05  FILLER                  PIC X(87) VALUE SPACES.
+      *
+       01  WS-TECH-DETAIL-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WS-TL-TECH-ID          PIC X(09).
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WS-TL-TOTAL-CT         PIC Z(5)9.
+           05  FILLER                  PIC X(06) VALUE SPACES.
+           05  WS-TL-FAIL-CT          PIC Z(5)9.
+           05  FILLER                  PIC X(06) VALUE SPACES.
+           05  WS-TL-FAIL-PCT         PIC ZZ9.9.
+           05  FILLER                  PIC X(01) VALUE '%'.
+           05  FILLER                  PIC X(77) VALUE SPACES.
+      *
+      *    ACCUMULATOR FIELDS - PER DEALER
+      *
+       01  WS-DEALER-ACCUM.
+           05  WS-DA-UNIT-COUNT        PIC S9(06) COMP VALUE +0.
+           05  WS-DA-TOTAL-ELAPSED     PIC S9(11) COMP VALUE +0.
+           05  WS-DA-BREACH-COUNT      PIC S9(06) COMP VALUE +0.
+      *
+      *    GRAND ACCUMULATORS
+      *
+       01  WS-GRAND-ACCUM.
+           05  WS-GA-UNIT-COUNT        PIC S9(08) COMP VALUE +0.
+           05  WS-GA-TOTAL-ELAPSED     PIC S9(13) COMP VALUE +0.
+           05  WS-GA-BREACH-COUNT      PIC S9(08) COMP VALUE +0.
+           05  WS-GA-DEALER-COUNT      PIC S9(04) COMP VALUE +0.
+      *
+      *    HOST VARIABLES - DEALER CURSOR
+      *
+       01  WS-HV-DEALER.
+           05  WS-HV-DLR-CODE         PIC X(05).
+           05  WS-HV-DLR-NAME         PIC X(40).
+      *
+      *    HOST VARIABLES - PDI DETAIL CURSOR
+      *
+       01  WS-HV-PDI.
+           05  WS-HV-VIN              PIC X(17).
+           05  WS-HV-TECH-ID          PIC X(08).
+           05  WS-HV-PDI-STATUS       PIC X(02).
+           05  WS-HV-SCHED-DATE       PIC X(10).
+           05  WS-HV-ELAPSED-HOURS    PIC S9(09) COMP.
+      *
+      *    HOST VARIABLES - TECHNICIAN SUMMARY CURSOR
+      *
+       01  WS-HV-TECH.
+           05  WS-HV-T-TECH-ID        PIC X(08).
+           05  WS-HV-T-TOTAL-CT       PIC S9(09) COMP.
+           05  WS-HV-T-FAIL-CT        PIC S9(09) COMP.
+      *
+      *    WORK FIELDS
+      *
+       01  WS-WORK-FIELDS.
+           05  WS-AVG-WORK            PIC S9(07)V9 COMP-3 VALUE +0.
+           05  WS-PCT-WORK            PIC S9(05)V9 COMP-3 VALUE +0.
+      *
+      *    DB2 CURSORS
+      *
+           EXEC SQL DECLARE CSR_PDI_DEALERS CURSOR FOR
+               SELECT DISTINCT D.DEALER_CODE
+                    , D.DEALER_NAME
+               FROM   AUTOSALE.DEALER D
+               INNER JOIN AUTOSALE.PDI_SCHEDULE P
+                 ON   D.DEALER_CODE = P.DEALER_CODE
+               ORDER BY D.DEALER_CODE
+           END-EXEC
+      *
+           EXEC SQL DECLARE CSR_PDI_DETAIL CURSOR FOR
+               SELECT VIN
+                    , COALESCE(TECHNICIAN_ID, ' ')
+                    , PDI_STATUS
+                    , CHAR(SCHEDULED_DATE, ISO)
+                    , (DAYS(COALESCE(COMPLETED_TS, CURRENT TIMESTAMP))
+                         - DAYS(CREATED_TS)) * 24
+                      + (HOUR(COALESCE(COMPLETED_TS,
+                                       CURRENT TIMESTAMP))
+                         - HOUR(CREATED_TS))
+               FROM   AUTOSALE.PDI_SCHEDULE
+               WHERE  DEALER_CODE = :WS-HV-DLR-CODE
+               ORDER BY CREATED_TS
+           END-EXEC
+      *
+           EXEC SQL DECLARE CSR_PDI_TECH_SUMMARY CURSOR FOR
+               SELECT TECHNICIAN_ID
+                    , COUNT(*)
+                    , SUM(CASE WHEN PDI_STATUS = 'FL'
+                               THEN 1 ELSE 0 END)
+               FROM   AUTOSALE.PDI_SCHEDULE
+               WHERE  TECHNICIAN_ID IS NOT NULL
+               GROUP BY TECHNICIAN_ID
+               ORDER BY TECHNICIAN_ID
+           END-EXEC
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAIN-CONTROL.
+      *
+           DISPLAY 'RPTPDI00: PDI-TO-DELIVERY SLA REPORT - START'
+      *
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-OPEN-FILES
+      *
+           IF WS-FILE-STATUS = '00'
+               PERFORM 3000-PROCESS-DEALERS
+               PERFORM 7000-PRINT-GRAND-TOTALS
+               PERFORM 7500-PRINT-TECH-SUMMARY
+           END-IF
+      *
+           PERFORM 9000-CLOSE-FILES
+      *
+           DISPLAY 'RPTPDI00: REPORT COMPLETE - '
+                   WS-GA-UNIT-COUNT ' UNITS, '
+                   WS-GA-BREACH-COUNT ' SLA BREACHES'
+      *
+           STOP RUN.
+      *
+      ****************************************************************
+      *    1000-INITIALIZE                                           *
+      ****************************************************************
+       1000-INITIALIZE.
+      *
+           MOVE FUNCTION CURRENT-DATE(1:8)
+               TO WS-CURRENT-DATE-DATA
+      *
+           IF WS-REPORT-DATE = SPACES
+               STRING WS-CURR-YYYY '-'
+                      WS-CURR-MM   '-'
+                      WS-CURR-DD
+                      DELIMITED BY SIZE
+                      INTO WS-REPORT-DATE
+           END-IF
+      *
+           DISPLAY 'RPTPDI00: REPORT DATE = ' WS-REPORT-DATE
+      *
+           EXEC SQL
+               SELECT CONFIG_VALUE
+               INTO   :CONFIG-VALUE
+               FROM   AUTOSALE.SYSTEM_CONFIG
+               WHERE  CONFIG_KEY = 'PLIVPDS0_SLA_HOURS'
+           END-EXEC
+      *
+           IF SQLCODE = +0
+               COMPUTE WS-HV-SLA-HOURS =
+                   FUNCTION NUMVAL(CONFIG-VALUE-TX(
+                       1:CONFIG-VALUE-LN))
+               MOVE WS-HV-SLA-HOURS TO WS-SLA-HOURS
+           END-IF
+      *
+           DISPLAY 'RPTPDI00: SLA THRESHOLD HOURS = ' WS-SLA-HOURS
+      *
+           INITIALIZE WS-GRAND-ACCUM
+           .
+      *
+      ****************************************************************
+      *    2000-OPEN-FILES                                           *
+      ****************************************************************
+       2000-OPEN-FILES.
+      *
+           OPEN OUTPUT REPORT-FILE
+      *
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'RPTPDI00: ERROR OPENING REPORT FILE - '
+                       WS-FILE-STATUS
+           END-IF
+           .
+      *
+      ****************************************************************
+      *    3000-PROCESS-DEALERS                                      *
+      ****************************************************************
+       3000-PROCESS-DEALERS.
+      *
+           EXEC SQL OPEN CSR_PDI_DEALERS END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               DISPLAY 'RPTPDI00: ERROR OPENING DEALER CURSOR - '
+                       SQLCODE
+               GO TO 3000-EXIT
+           END-IF
+      *
+           MOVE 'N' TO WS-EOF-DEALER
+      *
+           PERFORM UNTIL WS-DEALERS-DONE
+               EXEC SQL FETCH CSR_PDI_DEALERS
+                   INTO :WS-HV-DLR-CODE
+                      , :WS-HV-DLR-NAME
+               END-EXEC
+      *
+               EVALUATE SQLCODE
+                   WHEN +0
+                       ADD +1 TO WS-GA-DEALER-COUNT
+                       PERFORM 4000-NEW-DEALER-PAGE
+                       PERFORM 5000-PROCESS-PDI
+                       PERFORM 6000-PRINT-DEALER-SUBTOTAL
+                   WHEN +100
+                       SET WS-DEALERS-DONE TO TRUE
+                   WHEN OTHER
+                       DISPLAY 'RPTPDI00: DB2 ERROR ON DEALER - '
+                               SQLCODE
+                       SET WS-DEALERS-DONE TO TRUE
+               END-EVALUATE
+           END-PERFORM
+      *
+           EXEC SQL CLOSE CSR_PDI_DEALERS END-EXEC
+           .
+       3000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    4000-NEW-DEALER-PAGE - START NEW PAGE FOR EACH DEALER     *
+      ****************************************************************
+       4000-NEW-DEALER-PAGE.
+      *
+           ADD +1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO WS-RH1-PAGE
+           MOVE WS-REPORT-DATE TO WS-RH1-DATE
+      *
+           WRITE REPORT-RECORD FROM WS-REPORT-HEADER-1
+               AFTER ADVANCING PAGE
+           WRITE REPORT-RECORD FROM WS-REPORT-HEADER-2
+               AFTER ADVANCING 1
+      *
+           MOVE WS-HV-DLR-CODE TO WS-DH-DEALER-CODE
+           MOVE WS-HV-DLR-NAME TO WS-DH-DEALER-NAME
+           WRITE REPORT-RECORD FROM WS-DEALER-HEADER
+               AFTER ADVANCING 2
+      *
+           WRITE REPORT-RECORD FROM WS-COLUMN-HEADERS
+               AFTER ADVANCING 2
+           WRITE REPORT-RECORD FROM WS-COLUMN-UNDERLINE
+               AFTER ADVANCING 1
+      *
+           MOVE 10 TO WS-LINE-COUNT
+      *
+           INITIALIZE WS-DEALER-ACCUM
+           .
+      *
+      ****************************************************************
+      *    5000-PROCESS-PDI - DETAIL LINES FOR ONE DEALER'S PDI UNITS *
+      ****************************************************************
+       5000-PROCESS-PDI.
+      *
+           EXEC SQL OPEN CSR_PDI_DETAIL END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               DISPLAY 'RPTPDI00: ERROR OPENING PDI CURSOR - '
+                       SQLCODE
+               GO TO 5000-EXIT
+           END-IF
+      *
+           MOVE 'N' TO WS-EOF-PDI
+      *
+           PERFORM UNTIL WS-PDI-DONE
+               EXEC SQL FETCH CSR_PDI_DETAIL
+                   INTO :WS-HV-VIN
+                      , :WS-HV-TECH-ID
+                      , :WS-HV-PDI-STATUS
+                      , :WS-HV-SCHED-DATE
+                      , :WS-HV-ELAPSED-HOURS
+               END-EXEC
+      *
+               EVALUATE SQLCODE
+                   WHEN +0
+                       PERFORM 5100-FORMAT-DETAIL
+                   WHEN +100
+                       SET WS-PDI-DONE TO TRUE
+                   WHEN OTHER
+                       DISPLAY 'RPTPDI00: DB2 ERROR ON PDI - '
+                               SQLCODE
+                       SET WS-PDI-DONE TO TRUE
+               END-EVALUATE
+           END-PERFORM
+      *
+           EXEC SQL CLOSE CSR_PDI_DETAIL END-EXEC
+           .
+       5000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    5100-FORMAT-DETAIL - FORMAT AND PRINT ONE PDI LINE        *
+      ****************************************************************
+       5100-FORMAT-DETAIL.
+      *
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 4000-NEW-DEALER-PAGE
+           END-IF
+      *
+           INITIALIZE WS-DETAIL-LINE
+      *
+           MOVE WS-HV-VIN          TO WS-DL-VIN
+           MOVE WS-HV-TECH-ID      TO WS-DL-TECH
+           MOVE WS-HV-PDI-STATUS   TO WS-DL-STATUS
+           MOVE WS-HV-SCHED-DATE   TO WS-DL-SCHED-DATE
+           MOVE WS-HV-ELAPSED-HOURS TO WS-DL-ELAPSED
+      *
+           ADD +1 TO WS-DA-UNIT-COUNT
+           ADD +1 TO WS-GA-UNIT-COUNT
+           ADD WS-HV-ELAPSED-HOURS TO WS-DA-TOTAL-ELAPSED
+           ADD WS-HV-ELAPSED-HOURS TO WS-GA-TOTAL-ELAPSED
+      *
+      *    FLAG OPEN UNITS EXCEEDING THE SLA THRESHOLD
+      *
+           IF (WS-HV-PDI-STATUS = 'SC' OR WS-HV-PDI-STATUS = 'IP')
+           AND WS-HV-ELAPSED-HOURS > WS-SLA-HOURS
+               MOVE '*** BREACH *' TO WS-DL-BREACH
+               ADD +1 TO WS-DA-BREACH-COUNT
+               ADD +1 TO WS-GA-BREACH-COUNT
+           ELSE
+               MOVE SPACES TO WS-DL-BREACH
+           END-IF
+      *
+           WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+               AFTER ADVANCING 1
+           ADD +1 TO WS-LINE-COUNT
+           ADD +1 TO WS-DETAIL-COUNT
+           .
+      *
+      ****************************************************************
+      *    6000-PRINT-DEALER-SUBTOTAL                                *
+      ****************************************************************
+       6000-PRINT-DEALER-SUBTOTAL.
+      *
+           WRITE REPORT-RECORD FROM WS-SUBTOTAL-LINE
+               AFTER ADVANCING 2
+      *
+           MOVE WS-DA-UNIT-COUNT   TO WS-DTL-COUNT
+           MOVE WS-DA-BREACH-COUNT TO WS-DTL-BREACH-CT
+      *
+           IF WS-DA-UNIT-COUNT > +0
+               COMPUTE WS-AVG-WORK =
+                   WS-DA-TOTAL-ELAPSED / WS-DA-UNIT-COUNT
+           ELSE
+               MOVE +0 TO WS-AVG-WORK
+           END-IF
+           MOVE WS-AVG-WORK TO WS-DTL-AVG-ELAPSED
+      *
+           WRITE REPORT-RECORD FROM WS-DEALER-TOTAL-LINE
+               AFTER ADVANCING 1
+           .
+      *
+      ****************************************************************
+      *    7000-PRINT-GRAND-TOTALS                                   *
+      ****************************************************************
+       7000-PRINT-GRAND-TOTALS.
+      *
+           MOVE WS-GA-UNIT-COUNT   TO WS-GT-UNIT-COUNT
+           MOVE WS-GA-BREACH-COUNT TO WS-GT-BREACH-CT
+      *
+           IF WS-GA-UNIT-COUNT > +0
+               COMPUTE WS-AVG-WORK =
+                   WS-GA-TOTAL-ELAPSED / WS-GA-UNIT-COUNT
+           ELSE
+               MOVE +0 TO WS-AVG-WORK
+           END-IF
+           MOVE WS-AVG-WORK TO WS-GT-AVG-ELAPSED
+      *
+           WRITE REPORT-RECORD FROM WS-GRAND-TOTAL-LINE
+               AFTER ADVANCING 3
+           .
+      *
+      ****************************************************************
+      *    7500-PRINT-TECH-SUMMARY - PDI FAIL RATE BY TECHNICIAN     *
+      ****************************************************************
+       7500-PRINT-TECH-SUMMARY.
+      *
+           ADD +1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT   TO WS-RH1-PAGE
+           MOVE WS-REPORT-DATE  TO WS-RH1-DATE
+      *
+           WRITE REPORT-RECORD FROM WS-REPORT-HEADER-1
+               AFTER ADVANCING PAGE
+           WRITE REPORT-RECORD FROM WS-REPORT-HEADER-2
+               AFTER ADVANCING 1
+      *
+           WRITE REPORT-RECORD FROM WS-TECH-SECTION-TITLE
+               AFTER ADVANCING 2
+           WRITE REPORT-RECORD FROM WS-TECH-COLUMN-HEADERS
+               AFTER ADVANCING 2
+      *
+           EXEC SQL OPEN CSR_PDI_TECH_SUMMARY END-EXEC
+      *
+           IF SQLCODE NOT = +0
+               DISPLAY 'RPTPDI00: ERROR OPENING TECH CURSOR - '
+                       SQLCODE
+               GO TO 7500-EXIT
+           END-IF
+      *
+           MOVE 'N' TO WS-EOF-TECH
+      *
+           PERFORM UNTIL WS-TECH-DONE
+               EXEC SQL FETCH CSR_PDI_TECH_SUMMARY
+                   INTO :WS-HV-T-TECH-ID
+                      , :WS-HV-T-TOTAL-CT
+                      , :WS-HV-T-FAIL-CT
+               END-EXEC
+      *
+               EVALUATE SQLCODE
+                   WHEN +0
+                       PERFORM 7600-FORMAT-TECH-LINE
+                   WHEN +100
+                       SET WS-TECH-DONE TO TRUE
+                   WHEN OTHER
+                       DISPLAY 'RPTPDI00: DB2 ERROR ON TECH - '
+                               SQLCODE
+                       SET WS-TECH-DONE TO TRUE
+               END-EVALUATE
+           END-PERFORM
+      *
+           EXEC SQL CLOSE CSR_PDI_TECH_SUMMARY END-EXEC
+           .
+       7500-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    7600-FORMAT-TECH-LINE - ONE TECHNICIAN FAIL-RATE LINE     *
+      ****************************************************************
+       7600-FORMAT-TECH-LINE.
+      *
+           MOVE WS-HV-T-TECH-ID  TO WS-TL-TECH-ID
+           MOVE WS-HV-T-TOTAL-CT TO WS-TL-TOTAL-CT
+           MOVE WS-HV-T-FAIL-CT  TO WS-TL-FAIL-CT
+      *
+           IF WS-HV-T-TOTAL-CT > +0
+               COMPUTE WS-PCT-WORK =
+                   (WS-HV-T-FAIL-CT * 100) / WS-HV-T-TOTAL-CT
+           ELSE
+               MOVE +0 TO WS-PCT-WORK
+           END-IF
+           MOVE WS-PCT-WORK TO WS-TL-FAIL-PCT
+      *
+           WRITE REPORT-RECORD FROM WS-TECH-DETAIL-LINE
+               AFTER ADVANCING 1
+           .
+      *
+      ****************************************************************
+      *    9000-CLOSE-FILES                                          *
+      ****************************************************************
+       9000-CLOSE-FILES.
+      *
+           CLOSE REPORT-FILE
+      *
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'RPTPDI00: ERROR CLOSING REPORT FILE - '
+                       WS-FILE-STATUS
+           END-IF
+           .
+      ****************************************************************
+      * END OF RPTPDI00                                              *
+      ****************************************************************
