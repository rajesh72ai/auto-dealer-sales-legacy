@@ -0,0 +1,31 @@
+      ******************************************************************
+      * DCLGEN TABLE(AUTOSALE.LENDER_CURTAIL_TIER)                  *
+      *       LIBRARY(AUTOSALE.COPYLIB(DCLLENCT))                   *
+      *       ACTION(REPLACE)                                        *
+      *       LANGUAGE(COBOL)                                        *
+      *       STRUCTURE(DCLLENDER-CURTAIL-TIER)                      *
+      *       APTS(YES)                                              *
+      *       ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING      *
+      *       STATEMENTS.                                            *
+      ******************************************************************
+           EXEC SQL DECLARE AUTOSALE.LENDER_CURTAIL_TIER TABLE
+           ( LENDER_ID         CHAR(5) NOT NULL,
+             TIER_SEQ          SMALLINT NOT NULL,
+             TIER_START_DAYS   INTEGER NOT NULL,
+             TIER_END_DAYS     INTEGER NOT NULL,
+             CURTAIL_FREQ_DAYS INTEGER NOT NULL,
+             TIER_DESC         CHAR(20) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE AUTOSALE.LENDER_CURTAIL_TIER     *
+      ******************************************************************
+       01  DCLLENDER-CURTAIL-TIER.
+           10 LENDER-ID          PIC X(5).
+           10 TIER-SEQ            PIC S9(4) COMP.
+           10 TIER-START-DAYS     PIC S9(9) COMP.
+           10 TIER-END-DAYS       PIC S9(9) COMP.
+           10 CURTAIL-FREQ-DAYS   PIC S9(9) COMP.
+           10 TIER-DESC           PIC X(20).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6      *
+      ******************************************************************
