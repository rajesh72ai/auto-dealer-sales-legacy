@@ -0,0 +1,45 @@
+      ******************************************************************
+      * DCLGEN TABLE(AUTOSALE.TAX_RATE_HISTORY)                       *
+      *       LIBRARY(AUTOSALE.COPYLIB(DCLTAXHS))                    *
+      *       ACTION(REPLACE)                                        *
+      *       LANGUAGE(COBOL)                                        *
+      *       STRUCTURE(DCLTAX-RATE-HISTORY)                          *
+      *       APTS(YES)                                              *
+      *       ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING      *
+      *       STATEMENTS.                                            *
+      ******************************************************************
+           EXEC SQL DECLARE AUTOSALE.TAX_RATE_HISTORY TABLE
+           ( HIST_ID          INTEGER NOT NULL,
+             STATE_CODE       CHAR(2) NOT NULL,
+             COUNTY_CODE      CHAR(5) NOT NULL,
+             CITY_CODE        CHAR(5) NOT NULL,
+             EFFECTIVE_DATE   DATE NOT NULL,
+             OLD_STATE_RATE   DECIMAL(5,4) NOT NULL,
+             NEW_STATE_RATE   DECIMAL(5,4) NOT NULL,
+             OLD_COUNTY_RATE  DECIMAL(5,4) NOT NULL,
+             NEW_COUNTY_RATE  DECIMAL(5,4) NOT NULL,
+             OLD_CITY_RATE    DECIMAL(5,4) NOT NULL,
+             NEW_CITY_RATE    DECIMAL(5,4) NOT NULL,
+             CHANGED_BY       CHAR(8) NOT NULL,
+             CHANGED_TS       TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE AUTOSALE.TAX_RATE_HISTORY         *
+      ******************************************************************
+       01  DCLTAX-RATE-HISTORY.
+           10 HIST-ID           PIC S9(9) COMP.
+           10 STATE-CODE        PIC X(2).
+           10 COUNTY-CODE       PIC X(5).
+           10 CITY-CODE         PIC X(5).
+           10 EFFECTIVE-DATE    PIC X(10).
+           10 OLD-STATE-RATE    PIC S9(1)V9(4) COMP-3.
+           10 NEW-STATE-RATE    PIC S9(1)V9(4) COMP-3.
+           10 OLD-COUNTY-RATE   PIC S9(1)V9(4) COMP-3.
+           10 NEW-COUNTY-RATE   PIC S9(1)V9(4) COMP-3.
+           10 OLD-CITY-RATE     PIC S9(1)V9(4) COMP-3.
+           10 NEW-CITY-RATE     PIC S9(1)V9(4) COMP-3.
+           10 CHANGED-BY        PIC X(8).
+           10 CHANGED-TS        PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 13     *
+      ******************************************************************
