@@ -15,7 +15,8 @@
              APPROVER_ID      CHAR(8) NOT NULL,
              APPROVAL_STATUS  CHAR(1) NOT NULL,
              COMMENTS         VARCHAR(200),
-             APPROVAL_TS      TIMESTAMP NOT NULL
+             APPROVAL_TS      TIMESTAMP NOT NULL,
+             REASON_CODE      CHAR(4)
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE AUTOSALE.SALES_APPROVAL          *
@@ -30,6 +31,7 @@
               49 COMMENTS-LN    PIC S9(4) COMP.
               49 COMMENTS-TX    PIC X(200).
            10 APPROVAL-TS       PIC X(26).
+           10 REASON-CODE       PIC X(4).
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 7      *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 8      *
       ******************************************************************
