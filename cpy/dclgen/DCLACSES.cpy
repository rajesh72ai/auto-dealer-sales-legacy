@@ -0,0 +1,27 @@
+      ******************************************************************
+      * DCLGEN TABLE(AUTOSALE.ACTIVE_SESSION)                        *
+      *       LIBRARY(AUTOSALE.COPYLIB(DCLACSES))                    *
+      *       ACTION(REPLACE)                                        *
+      *       LANGUAGE(COBOL)                                        *
+      *       STRUCTURE(DCLACTIVE-SESSION)                            *
+      *       APTS(YES)                                              *
+      *       ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING      *
+      *       STATEMENTS.                                            *
+      ******************************************************************
+           EXEC SQL DECLARE AUTOSALE.ACTIVE_SESSION TABLE
+           ( USER_ID          CHAR(8) NOT NULL,
+             TERMINAL_ID      CHAR(8) NOT NULL,
+             LOGON_TS         TIMESTAMP NOT NULL,
+             LAST_ACTIVITY_TS TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE AUTOSALE.ACTIVE_SESSION           *
+      ******************************************************************
+       01  DCLACTIVE-SESSION.
+           10 USER-ID           PIC X(8).
+           10 TERMINAL-ID       PIC X(8).
+           10 LOGON-TS          PIC X(26).
+           10 LAST-ACTIVITY-TS  PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 4      *
+      ******************************************************************
