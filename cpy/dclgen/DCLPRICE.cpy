@@ -20,6 +20,7 @@
              ADVERTISING_FEE  DECIMAL(7,2) NOT NULL,
              EFFECTIVE_DATE   DATE NOT NULL,
              EXPIRY_DATE      DATE,
+             PRICE_STATUS     CHAR(1) NOT NULL,
              CREATED_TS       TIMESTAMP NOT NULL
            ) END-EXEC.
       ******************************************************************
@@ -37,7 +38,8 @@
            10 ADVERTISING-FEE  PIC S9(5)V9(2) COMP-3.
            10 EFFECTIVE-DATE   PIC X(10).
            10 EXPIRY-DATE      PIC X(10).
+           10 PRICE-STATUS     PIC X(1).
            10 CREATED-TS       PIC X(26).
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 12     *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 13     *
       ******************************************************************
