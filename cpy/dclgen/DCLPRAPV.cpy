@@ -0,0 +1,59 @@
+      ******************************************************************
+      * DCLGEN TABLE(AUTOSALE.PRICE_APPROVAL)                       *
+      *       LIBRARY(AUTOSALE.COPYLIB(DCLPRAPV))                   *
+      *       ACTION(REPLACE)                                        *
+      *       LANGUAGE(COBOL)                                        *
+      *       STRUCTURE(DCLPRICE-APPROVAL)                            *
+      *       APTS(YES)                                              *
+      *       ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING      *
+      *       STATEMENTS.                                            *
+      ******************************************************************
+           EXEC SQL DECLARE AUTOSALE.PRICE_APPROVAL TABLE
+           ( PRICE_APPROVAL_ID INTEGER NOT NULL,
+             MODEL_YEAR       SMALLINT NOT NULL,
+             MAKE_CODE        CHAR(3) NOT NULL,
+             MODEL_CODE       CHAR(6) NOT NULL,
+             EFFECTIVE_DATE   DATE NOT NULL,
+             OLD_MSRP         DECIMAL(11,2) NOT NULL,
+             NEW_MSRP         DECIMAL(11,2) NOT NULL,
+             NEW_INVOICE_PRICE   DECIMAL(11,2) NOT NULL,
+             NEW_HOLDBACK_AMT    DECIMAL(9,2) NOT NULL,
+             NEW_HOLDBACK_PCT    DECIMAL(5,3) NOT NULL,
+             NEW_DESTINATION_FEE DECIMAL(7,2) NOT NULL,
+             NEW_ADVERTISING_FEE DECIMAL(7,2) NOT NULL,
+             NEW_EXPIRY_DATE     DATE,
+             DELTA_PCT        DECIMAL(5,2) NOT NULL,
+             REQUESTED_BY     CHAR(8) NOT NULL,
+             REQUESTED_TS     TIMESTAMP NOT NULL,
+             APPROVAL_STATUS  CHAR(1) NOT NULL,
+             APPROVER_ID      CHAR(8),
+             APPROVAL_TS      TIMESTAMP,
+             ACTION_TYPE      CHAR(3) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE AUTOSALE.PRICE_APPROVAL          *
+      ******************************************************************
+       01  DCLPRICE-APPROVAL.
+           10 PRICE-APPROVAL-ID PIC S9(9) COMP.
+           10 MODEL-YEAR       PIC S9(4) COMP.
+           10 MAKE-CODE        PIC X(3).
+           10 MODEL-CODE       PIC X(6).
+           10 EFFECTIVE-DATE   PIC X(10).
+           10 OLD-MSRP         PIC S9(9)V9(2) COMP-3.
+           10 NEW-MSRP         PIC S9(9)V9(2) COMP-3.
+           10 NEW-INVOICE-PRICE   PIC S9(9)V9(2) COMP-3.
+           10 NEW-HOLDBACK-AMT    PIC S9(7)V9(2) COMP-3.
+           10 NEW-HOLDBACK-PCT    PIC S9(2)V9(3) COMP-3.
+           10 NEW-DESTINATION-FEE PIC S9(5)V9(2) COMP-3.
+           10 NEW-ADVERTISING-FEE PIC S9(5)V9(2) COMP-3.
+           10 NEW-EXPIRY-DATE     PIC X(10).
+           10 DELTA-PCT        PIC S9(3)V9(2) COMP-3.
+           10 REQUESTED-BY     PIC X(8).
+           10 REQUESTED-TS     PIC X(26).
+           10 APPROVAL-STATUS  PIC X(1).
+           10 APPROVER-ID      PIC X(8).
+           10 APPROVAL-TS      PIC X(26).
+           10 ACTION-TYPE      PIC X(3).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 20     *
+      ******************************************************************
