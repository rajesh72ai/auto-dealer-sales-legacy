@@ -0,0 +1,41 @@
+      ******************************************************************
+      * DCLGEN TABLE(AUTOSALE.FI_CHARGEBACK)                         *
+      *       LIBRARY(AUTOSALE.COPYLIB(DCLFICHG))                    *
+      *       ACTION(REPLACE)                                        *
+      *       LANGUAGE(COBOL)                                        *
+      *       STRUCTURE(DCLFI-CHARGEBACK)                            *
+      *       APTS(YES)                                              *
+      *       ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING      *
+      *       STATEMENTS.                                            *
+      ******************************************************************
+           EXEC SQL DECLARE AUTOSALE.FI_CHARGEBACK TABLE
+           ( CHARGEBACK-ID    INTEGER NOT NULL,
+             DEAL_NUMBER      CHAR(10) NOT NULL,
+             PRODUCT_SEQ      SMALLINT NOT NULL,
+             CANCEL_DATE      DATE NOT NULL,
+             PRORATION_METHOD CHAR(2) NOT NULL,
+             CHARGEBACK_AMT   DECIMAL(9,2) NOT NULL,
+             CHARGEBACK_REASON VARCHAR(100) NOT NULL,
+             REQUESTED_BY     CHAR(8) NOT NULL,
+             REQUESTED_TS     TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE AUTOSALE.FI_CHARGEBACK            *
+      ******************************************************************
+       01  DCLFI-CHARGEBACK.
+           10 CHARGEBACK-ID     PIC S9(9) COMP.
+           10 DEAL-NUMBER       PIC X(10).
+           10 PRODUCT-SEQ       PIC S9(4) COMP.
+           10 CANCEL-DATE       PIC X(10).
+           10 PRORATION-METHOD  PIC X(2).
+           10 CHARGEBACK-AMT    PIC S9(7)V9(2) COMP-3.
+           10 CHARGEBACK-REASON.
+              49 CHARGEBACK-REASON-LN
+                                PIC S9(4) COMP.
+              49 CHARGEBACK-REASON-TX
+                                PIC X(100).
+           10 REQUESTED-BY      PIC X(8).
+           10 REQUESTED-TS      PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 9      *
+      ******************************************************************
