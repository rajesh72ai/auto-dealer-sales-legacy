@@ -0,0 +1,39 @@
+      ******************************************************************
+      * DCLGEN TABLE(AUTOSALE.APPOINTMENT_SLOT)                      *
+      *       LIBRARY(AUTOSALE.COPYLIB(DCLAPTSL))                    *
+      *       ACTION(REPLACE)                                        *
+      *       LANGUAGE(COBOL)                                        *
+      *       STRUCTURE(DCLAPPOINTMENT-SLOT)                         *
+      *       APTS(YES)                                              *
+      *       ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING      *
+      *       STATEMENTS.                                            *
+      ******************************************************************
+           EXEC SQL DECLARE AUTOSALE.APPOINTMENT_SLOT TABLE
+           ( SLOT_ID          INTEGER NOT NULL,
+             DEALER_CODE      CHAR(5) NOT NULL,
+             RESOURCE_TYPE    CHAR(2) NOT NULL,
+             RESOURCE_ID      CHAR(17) NOT NULL,
+             SLOT_DATE        DATE NOT NULL,
+             SLOT_HOUR        SMALLINT NOT NULL,
+             BOOKED_FOR_TYPE  CHAR(2) NOT NULL,
+             BOOKED_FOR_KEY   CHAR(30) NOT NULL,
+             SLOT_STATUS      CHAR(2) NOT NULL,
+             CREATED_TS       TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE AUTOSALE.APPOINTMENT_SLOT        *
+      ******************************************************************
+       01  DCLAPPOINTMENT-SLOT.
+           10 SLOT-ID          PIC S9(9) COMP.
+           10 DEALER-CODE      PIC X(5).
+           10 RESOURCE-TYPE    PIC X(2).
+           10 RESOURCE-ID      PIC X(17).
+           10 SLOT-DATE        PIC X(10).
+           10 SLOT-HOUR        PIC S9(4) COMP.
+           10 BOOKED-FOR-TYPE  PIC X(2).
+           10 BOOKED-FOR-KEY   PIC X(30).
+           10 SLOT-STATUS      PIC X(2).
+           10 CREATED-TS       PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 10     *
+      ******************************************************************
