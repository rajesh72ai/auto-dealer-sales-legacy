@@ -0,0 +1,43 @@
+      ******************************************************************
+      * DCLGEN TABLE(AUTOSALE.SUBMISSION_LOG)                         *
+      *       LIBRARY(AUTOSALE.COPYLIB(DCLSUBLG))                    *
+      *       ACTION(REPLACE)                                        *
+      *       LANGUAGE(COBOL)                                        *
+      *       STRUCTURE(DCLSUBMISSION-LOG)                           *
+      *       APTS(YES)                                              *
+      *       ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING      *
+      *       STATEMENTS.                                            *
+      ******************************************************************
+           EXEC SQL DECLARE AUTOSALE.SUBMISSION_LOG TABLE
+           ( SUBMISSION_ID    INTEGER NOT NULL,
+             REPORT_ID        CHAR(8) NOT NULL,
+             REPORT_MONTH     CHAR(7) NOT NULL,
+             FILE_NAME        CHAR(8) NOT NULL,
+             RECORD_COUNT     INTEGER NOT NULL,
+             GENERATED_TS     TIMESTAMP NOT NULL,
+             SUBMISSION_STATUS CHAR(1) NOT NULL,
+             ACK_REFERENCE    CHAR(20) NOT NULL,
+             ACK_NOTES        VARCHAR(100) NOT NULL,
+             ACK_BY           CHAR(8) NOT NULL,
+             ACK_TS           TIMESTAMP
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE AUTOSALE.SUBMISSION_LOG           *
+      ******************************************************************
+       01  DCLSUBMISSION-LOG.
+           10 SUBMISSION-ID     PIC S9(9) COMP.
+           10 REPORT-ID         PIC X(8).
+           10 REPORT-MONTH      PIC X(7).
+           10 FILE-NAME         PIC X(8).
+           10 RECORD-COUNT      PIC S9(9) COMP.
+           10 GENERATED-TS      PIC X(26).
+           10 SUBMISSION-STATUS PIC X(1).
+           10 ACK-REFERENCE     PIC X(20).
+           10 ACK-NOTES.
+              49 ACK-NOTES-LN   PIC S9(4) COMP.
+              49 ACK-NOTES-TX   PIC X(100).
+           10 ACK-BY            PIC X(8).
+           10 ACK-TS            PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 11     *
+      ******************************************************************
