@@ -0,0 +1,51 @@
+      ******************************************************************
+      * DCLGEN TABLE(AUTOSALE.COMMISSION_ADJUSTMENT)                  *
+      *       LIBRARY(AUTOSALE.COPYLIB(DCLCADJ))                     *
+      *       ACTION(REPLACE)                                        *
+      *       LANGUAGE(COBOL)                                        *
+      *       STRUCTURE(DCLCOMMISSION-ADJUSTMENT)                    *
+      *       APTS(YES)                                              *
+      *       ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING      *
+      *       STATEMENTS.                                            *
+      ******************************************************************
+           EXEC SQL DECLARE AUTOSALE.COMMISSION_ADJUSTMENT TABLE
+           ( ADJUST_ID        INTEGER NOT NULL,
+             DEALER_CODE      CHAR(5) NOT NULL,
+             SALESPERSON_ID   CHAR(8) NOT NULL,
+             DEAL_NUMBER      CHAR(10) NOT NULL,
+             ADJUST_TYPE      CHAR(2) NOT NULL,
+             ADJUST_AMOUNT    DECIMAL(9,2) NOT NULL,
+             ADJUST_REASON    VARCHAR(100) NOT NULL,
+             SPLIT_SP_ID      CHAR(8) NOT NULL,
+             PAY_PERIOD       CHAR(6) NOT NULL,
+             APPROVED_BY      CHAR(8) NOT NULL,
+             ADJUST_STATUS    CHAR(1) NOT NULL,
+             REQUESTED_BY     CHAR(8) NOT NULL,
+             REQUESTED_TS     TIMESTAMP NOT NULL,
+             APPROVED_TS      TIMESTAMP
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE AUTOSALE.COMMISSION_ADJUSTMENT    *
+      ******************************************************************
+       01  DCLCOMMISSION-ADJUSTMENT.
+           10 ADJUST-ID         PIC S9(9) COMP.
+           10 DEALER-CODE       PIC X(5).
+           10 SALESPERSON-ID    PIC X(8).
+           10 DEAL-NUMBER       PIC X(10).
+           10 ADJUST-TYPE       PIC X(2).
+           10 ADJUST-AMOUNT     PIC S9(7)V9(2) COMP-3.
+           10 ADJUST-REASON.
+              49 ADJUST-REASON-LN
+                                PIC S9(4) COMP.
+              49 ADJUST-REASON-TX
+                                PIC X(100).
+           10 SPLIT-SP-ID       PIC X(8).
+           10 PAY-PERIOD        PIC X(6).
+           10 APPROVED-BY       PIC X(8).
+           10 ADJUST-STATUS     PIC X(1).
+           10 REQUESTED-BY      PIC X(8).
+           10 REQUESTED-TS      PIC X(26).
+           10 APPROVED-TS       PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 14     *
+      ******************************************************************
