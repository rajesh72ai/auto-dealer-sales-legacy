@@ -0,0 +1,47 @@
+      ******************************************************************
+      * DCLGEN TABLE(AUTOSALE.EXCEPTION_QUEUE)                      *
+      *       LIBRARY(AUTOSALE.COPYLIB(DCLEXCPQ))                   *
+      *       ACTION(REPLACE)                                        *
+      *       LANGUAGE(COBOL)                                        *
+      *       STRUCTURE(DCLEXCEPTION-QUEUE)                           *
+      *       APTS(YES)                                              *
+      *       ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING      *
+      *       STATEMENTS.                                            *
+      ******************************************************************
+           EXEC SQL DECLARE AUTOSALE.EXCEPTION_QUEUE TABLE
+           ( EXCEPTION_ID     INTEGER NOT NULL,
+             EXCEPTION_TYPE   CHAR(6) NOT NULL,
+             SOURCE_PROGRAM   CHAR(8) NOT NULL,
+             DEALER_CODE      CHAR(5),
+             KEY_VALUE        VARCHAR(20) NOT NULL,
+             EXCEPTION_DESC   VARCHAR(80) NOT NULL,
+             DETECTED_TS      TIMESTAMP NOT NULL,
+             QUEUE_STATUS     CHAR(1) NOT NULL,
+             RESOLVED_BY      CHAR(8),
+             RESOLVED_TS       TIMESTAMP,
+             RESOLUTION_NOTE  VARCHAR(100)
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE AUTOSALE.EXCEPTION_QUEUE         *
+      ******************************************************************
+       01  DCLEXCEPTION-QUEUE.
+           10 EXCEPTION-ID       PIC S9(9) COMP.
+           10 EXCEPTION-TYPE     PIC X(6).
+           10 SOURCE-PROGRAM     PIC X(8).
+           10 DEALER-CODE        PIC X(5).
+           10 KEY-VALUE.
+              49 KEY-VALUE-LN   PIC S9(4) COMP.
+              49 KEY-VALUE-TX   PIC X(20).
+           10 EXCEPTION-DESC.
+              49 EXCEPTION-DESC-LN PIC S9(4) COMP.
+              49 EXCEPTION-DESC-TX PIC X(80).
+           10 DETECTED-TS        PIC X(26).
+           10 QUEUE-STATUS        PIC X(1).
+           10 RESOLVED-BY        PIC X(8).
+           10 RESOLVED-TS        PIC X(26).
+           10 RESOLUTION-NOTE.
+              49 RESOLUTION-NOTE-LN PIC S9(4) COMP.
+              49 RESOLUTION-NOTE-TX PIC X(100).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 11    *
+      ******************************************************************
