@@ -0,0 +1,45 @@
+      ******************************************************************
+      * DCLGEN TABLE(AUTOSALE.TEST_DRIVE_LOG)                         *
+      *       LIBRARY(AUTOSALE.COPYLIB(DCLTDLOG))                    *
+      *       ACTION(REPLACE)                                        *
+      *       LANGUAGE(COBOL)                                        *
+      *       STRUCTURE(DCLTEST-DRIVE-LOG)                            *
+      *       APTS(YES)                                              *
+      *       ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING      *
+      *       STATEMENTS.                                            *
+      ******************************************************************
+           EXEC SQL DECLARE AUTOSALE.TEST_DRIVE_LOG TABLE
+           ( TD_LOG_ID          INTEGER NOT NULL,
+             LEAD_ID            INTEGER NOT NULL,
+             CUSTOMER_ID        INTEGER NOT NULL,
+             VIN                CHAR(17) NOT NULL,
+             LICENSE_NUMBER     VARCHAR(20) NOT NULL,
+             LICENSE_EXPIRY     DATE NOT NULL,
+             INSURANCE_CARRIER  VARCHAR(40) NOT NULL,
+             INSURANCE_POLICY   VARCHAR(30) NOT NULL,
+             CREATED_BY         CHAR(8) NOT NULL,
+             CREATED_TS         TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE AUTOSALE.TEST_DRIVE_LOG           *
+      ******************************************************************
+       01  DCLTEST-DRIVE-LOG.
+           10 TD-LOG-ID         PIC S9(9) COMP.
+           10 LEAD-ID           PIC S9(9) COMP.
+           10 CUSTOMER-ID       PIC S9(9) COMP.
+           10 VIN               PIC X(17).
+           10 LICENSE-NUMBER.
+              49 LICENSE-NUMBER-LN PIC S9(4) COMP.
+              49 LICENSE-NUMBER-TX PIC X(20).
+           10 LICENSE-EXPIRY    PIC X(10).
+           10 INSURANCE-CARRIER.
+              49 INSURANCE-CARRIER-LN PIC S9(4) COMP.
+              49 INSURANCE-CARRIER-TX PIC X(40).
+           10 INSURANCE-POLICY.
+              49 INSURANCE-POLICY-LN PIC S9(4) COMP.
+              49 INSURANCE-POLICY-TX PIC X(30).
+           10 CREATED-BY        PIC X(8).
+           10 CREATED-TS        PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 10     *
+      ******************************************************************
