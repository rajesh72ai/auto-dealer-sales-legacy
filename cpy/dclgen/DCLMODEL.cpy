@@ -24,6 +24,7 @@
              FUEL_ECONOMY_CITY SMALLINT,
              FUEL_ECONOMY_HWY SMALLINT,
              ACTIVE_FLAG      CHAR(1) NOT NULL,
+             PRICE_SETUP_FLAG CHAR(1) NOT NULL,
              CREATED_TS       TIMESTAMP NOT NULL
            ) END-EXEC.
       ******************************************************************
@@ -57,7 +58,8 @@
                                 PIC S9(4) COMP.
            10 FUEL-ECONOMY-HWY PIC S9(4) COMP.
            10 ACTIVE-FLAG      PIC X(1).
+           10 PRICE-SETUP-FLAG PIC X(1).
            10 CREATED-TS       PIC X(26).
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 16     *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 17     *
       ******************************************************************
