@@ -19,7 +19,8 @@
              ITEMS_PASSED     SMALLINT NOT NULL,
              ITEMS_FAILED     SMALLINT NOT NULL,
              NOTES            VARCHAR(200),
-             COMPLETED_TS     TIMESTAMP
+             COMPLETED_TS     TIMESTAMP,
+             CREATED_TS       TIMESTAMP NOT NULL
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE AUTOSALE.PDI_SCHEDULE            *
@@ -38,6 +39,7 @@
               49 NOTES-LN      PIC S9(4) COMP.
               49 NOTES-TX      PIC X(200).
            10 COMPLETED-TS     PIC X(26).
+           10 CREATED-TS       PIC X(26).
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 11     *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 12     *
       ******************************************************************
