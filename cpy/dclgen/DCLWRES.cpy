@@ -0,0 +1,31 @@
+      ******************************************************************
+      * DCLGEN TABLE(AUTOSALE.WARRANTY_RESERVE)                     *
+      *       LIBRARY(AUTOSALE.COPYLIB(DCLWRES))                    *
+      *       ACTION(REPLACE)                                        *
+      *       LANGUAGE(COBOL)                                        *
+      *       STRUCTURE(DCLWARRANTY-RESERVE)                         *
+      *       APTS(YES)                                              *
+      *       ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING      *
+      *       STATEMENTS.                                            *
+      ******************************************************************
+           EXEC SQL DECLARE AUTOSALE.WARRANTY_RESERVE TABLE
+           ( DEAL_NUMBER      CHAR(10) NOT NULL,
+             DEALER_CODE      CHAR(5) NOT NULL,
+             VIN              CHAR(17) NOT NULL,
+             RESERVE_AMT      DECIMAL(9,2) NOT NULL,
+             ACCRUAL_DATE     DATE NOT NULL,
+             CREATED_TS       TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE AUTOSALE.WARRANTY_RESERVE        *
+      ******************************************************************
+       01  DCLWARRANTY-RESERVE.
+           10 DEAL-NUMBER      PIC X(10).
+           10 DEALER-CODE      PIC X(5).
+           10 VIN              PIC X(17).
+           10 RESERVE-AMT      PIC S9(7)V9(2) COMP-3.
+           10 ACCRUAL-DATE     PIC X(10).
+           10 CREATED-TS       PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6      *
+      ******************************************************************
