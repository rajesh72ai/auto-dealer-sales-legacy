@@ -0,0 +1,31 @@
+      ******************************************************************
+      * DCLGEN TABLE(AUTOSALE.DEALER_SYSTEM_MAP)                    *
+      *       LIBRARY(AUTOSALE.COPYLIB(DCLDSYM))                    *
+      *       ACTION(REPLACE)                                        *
+      *       LANGUAGE(COBOL)                                        *
+      *       STRUCTURE(DCLDEALER-SYSTEM-MAP)                        *
+      *       APTS(YES)                                              *
+      *       ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING      *
+      *       STATEMENTS.                                            *
+      ******************************************************************
+           EXEC SQL DECLARE AUTOSALE.DEALER_SYSTEM_MAP TABLE
+           ( DEALER_CODE      CHAR(5) NOT NULL,
+             DMS_SYSTEM_CODE  CHAR(4) NOT NULL,
+             CRM_SYSTEM_CODE  CHAR(4) NOT NULL,
+             EFFECTIVE_DATE   DATE NOT NULL,
+             CREATED_TS       TIMESTAMP NOT NULL,
+             UPDATED_TS       TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE AUTOSALE.DEALER_SYSTEM_MAP        *
+      ******************************************************************
+       01  DCLDEALER-SYSTEM-MAP.
+           10 DEALER-CODE       PIC X(5).
+           10 DMS-SYSTEM-CODE   PIC X(4).
+           10 CRM-SYSTEM-CODE   PIC X(4).
+           10 EFFECTIVE-DATE    PIC X(10).
+           10 CREATED-TS        PIC X(26).
+           10 UPDATED-TS        PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6      *
+      ******************************************************************
