@@ -0,0 +1,33 @@
+      ******************************************************************
+      * DCLGEN TABLE(AUTOSALE.FLOOR_PLAN_PAYMENT)                   *
+      *       LIBRARY(AUTOSALE.COPYLIB(DCLFPPAY))                   *
+      *       ACTION(REPLACE)                                        *
+      *       LANGUAGE(COBOL)                                        *
+      *       STRUCTURE(DCLFLOOR-PLAN-PAYMENT)                       *
+      *       APTS(YES)                                              *
+      *       ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING      *
+      *       STATEMENTS.                                            *
+      ******************************************************************
+           EXEC SQL DECLARE AUTOSALE.FLOOR_PLAN_PAYMENT TABLE
+           ( PAYMENT_ID       INTEGER NOT NULL,
+             FLOOR_PLAN_ID    INTEGER NOT NULL,
+             PAYMENT_DATE     DATE NOT NULL,
+             PAYMENT_AMOUNT   DECIMAL(11,2) NOT NULL,
+             BALANCE_AFTER    DECIMAL(11,2) NOT NULL,
+             PAYMENT_TYPE     CHAR(2) NOT NULL,
+             CREATED_TIMESTAMP TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE AUTOSALE.FLOOR_PLAN_PAYMENT      *
+      ******************************************************************
+       01  DCLFLOOR-PLAN-PAYMENT.
+           10 PAYMENT-ID        PIC S9(9) COMP.
+           10 FLOOR-PLAN-ID     PIC S9(9) COMP.
+           10 PAYMENT-DATE      PIC X(10).
+           10 PAYMENT-AMOUNT    PIC S9(9)V9(2) COMP-3.
+           10 BALANCE-AFTER     PIC S9(9)V9(2) COMP-3.
+           10 PAYMENT-TYPE      PIC X(2).
+           10 CREATED-TIMESTAMP PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 7      *
+      ******************************************************************
