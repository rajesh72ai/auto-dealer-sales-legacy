@@ -0,0 +1,35 @@
+      ******************************************************************
+      * DCLGEN TABLE(AUTOSALE.INCENTIVE_FUNDING)                      *
+      *       LIBRARY(AUTOSALE.COPYLIB(DCLINFND))                    *
+      *       ACTION(REPLACE)                                        *
+      *       LANGUAGE(COBOL)                                        *
+      *       STRUCTURE(DCLINCENTIVE-FUNDING)                        *
+      *       APTS(YES)                                              *
+      *       ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING      *
+      *       STATEMENTS.                                            *
+      ******************************************************************
+           EXEC SQL DECLARE AUTOSALE.INCENTIVE_FUNDING TABLE
+           ( FUNDING_ID       INTEGER NOT NULL,
+             INCENTIVE_ID     CHAR(10) NOT NULL,
+             CLAIMED_AMOUNT   DECIMAL(9,2) NOT NULL,
+             CONFIRMED_AMOUNT DECIMAL(9,2) NOT NULL,
+             VARIANCE_AMOUNT  DECIMAL(9,2) NOT NULL,
+             CONFIRMED_DATE   DATE NOT NULL,
+             CONFIRMED_BY     CHAR(8) NOT NULL,
+             CREATED_TS       TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE AUTOSALE.INCENTIVE_FUNDING        *
+      ******************************************************************
+       01  DCLINCENTIVE-FUNDING.
+           10 FUNDING-ID        PIC S9(9) COMP.
+           10 INCENTIVE-ID      PIC X(10).
+           10 CLAIMED-AMOUNT    PIC S9(7)V9(2) COMP-3.
+           10 CONFIRMED-AMOUNT  PIC S9(7)V9(2) COMP-3.
+           10 VARIANCE-AMOUNT   PIC S9(7)V9(2) COMP-3.
+           10 CONFIRMED-DATE    PIC X(10).
+           10 CONFIRMED-BY      PIC X(8).
+           10 CREATED-TS        PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 8      *
+      ******************************************************************
